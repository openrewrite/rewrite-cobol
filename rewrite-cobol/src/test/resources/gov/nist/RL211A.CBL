@@ -0,0 +1,516 @@
+000100 IDENTIFICATION DIVISION.                                         RL2114.2
+000200 PROGRAM-ID.                                                      RL2114.2
+000300     RL211A.                                                      RL2114.2
+000400****************************************************************  RL2114.2
+000500*                                                              *  RL2114.2
+000600*    VALIDATION FOR:-                                       *     RL2114.2
+000700*                                                              *  RL2114.2
+000800*    "ON-SITE VALIDATION, NATIONAL INSTITUTE OF STD & TECH.     ".RL2114.2
+000900*                                                              *  RL2114.2
+001000*    "COBOL 85 VERSION 4.2, Apr  1993 SSVG                      ".RL2114.2
+001100*                                                              *  RL2114.2
+001200****************************************************************  RL2114.2
+001300*                                                              *  RL2114.2
+001400*      X-CARDS USED BY THIS PROGRAM ARE :-                  *     RL2114.2
+001500*                                                              *  RL2114.2
+001600*        X-55  - SYSTEM PRINTER NAME.                       *     RL2114.2
+001700*        X-82  - SOURCE COMPUTER NAME.                      *     RL2114.2
+001800*        X-83  - OBJECT COMPUTER NAME.                      *     RL2114.2
+001900*                                                              *  RL2114.2
+002000****************************************************************  RL2114.2
+002100*                                                              *  RL2114.2
+002200*    PROGRAM RL211A TESTS STRING, UNSTRING, AND REFERENCE      *  RL2114.2
+002300*    MODIFICATION AGAINST THE FILE-RECORD-INFO-SKELETON RECORD *  RL2114.2
+002400*    LAYOUT SHARED WITH RL101A, RL108A, RL201A, AND RL210A. IT *  RL2114.2
+002500*    BUILDS A TRANSACTION-HEADER STRING FROM TABLE FIELDS AND  *  RL2114.2
+002600*    PARSES IT BACK APART, INCLUDING THE UNSTRING ON OVERFLOW  *  RL2114.2
+002700*    PHRASE.                                                   *  RL2114.2
+002800*                                                              *  RL2114.2
+002900****************************************************************  RL2114.2
+003000                                                                  RL2114.2
+003100 ENVIRONMENT DIVISION.                                            RL2114.2
+003200 CONFIGURATION SECTION.                                           RL2114.2
+003300 SOURCE-COMPUTER.                                                 RL2114.2
+003400     XXXXX082.                                                    RL2114.2
+003500 OBJECT-COMPUTER.                                                 RL2114.2
+003600     XXXXX083.                                                    RL2114.2
+003700 INPUT-OUTPUT SECTION.                                            RL2114.2
+003800 FILE-CONTROL.                                                    RL2114.2
+003900     SELECT PRINT-FILE ASSIGN TO                                  RL2114.2
+004000     XXXXX055.                                                    RL2114.2
+004100 DATA DIVISION.                                                   RL2114.2
+004200 FILE SECTION.                                                    RL2114.2
+004300 FD  PRINT-FILE.                                                  RL2114.2
+004400 01  PRINT-REC PICTURE X(120).                                    RL2114.2
+004500 01  DUMMY-RECORD PICTURE X(120).                                 RL2114.2
+004600 WORKING-STORAGE SECTION.                                         RL2114.2
+004700 01  FILE-RECORD-INFORMATION-REC.                                 RL2114.2
+004800     03 FILE-RECORD-INFO-SKELETON.                                RL2114.2
+004900        05 FILLER                 PICTURE X(48)       VALUE       RL2114.2
+005000             "FILE=      ,RECORD=      /0,RECNO=000000,UPDT=00".  RL2114.2
+005100        05 FILLER                 PICTURE X(46)       VALUE       RL2114.2
+005200             ",ODO=0000,PGM=     ,LRECL=000000,BLKSIZ  =0000".    RL2114.2
+005300        05 FILLER                 PICTURE X(26)       VALUE       RL2114.2
+005400             ",LFIL=000000,ORG=  ,LBLR= ".                        RL2114.2
+005500        05 FILLER                 PICTURE X(37)       VALUE       RL2114.2
+005600             ",RECKEY=                             ".             RL2114.2
+005700        05 FILLER                 PICTURE X(38)       VALUE       RL2114.2
+005800             ",ALTKEY1=                             ".            RL2114.2
+005900        05 FILLER                 PICTURE X(38)       VALUE       RL2114.2
+006000             ",ALTKEY2=                             ".            RL2114.2
+006100        05 FILLER                 PICTURE X(7)        VALUE SPACE.RL2114.2
+006200     03 FILE-RECORD-INFO          OCCURS  10  TIMES.              RL2114.2
+006300        05 FILE-RECORD-INFO-P1-120.                               RL2114.2
+006400           07 FILLER              PIC X(5).                       RL2114.2
+006500           07 XFILE-NAME           PIC X(6).                      RL2114.2
+006600           07 FILLER              PIC X(8).                       RL2114.2
+006700           07 XRECORD-NAME         PIC X(6).                      RL2114.2
+006800           07 FILLER              PIC X(1).                       RL2114.2
+006900           07 REELUNIT-NUMBER     PIC 9(1).                       RL2114.2
+007000           07 FILLER              PIC X(7).                       RL2114.2
+007100           07 XRECORD-NUMBER       PIC 9(6).                      RL2114.2
+007200           07 FILLER              PIC X(6).                       RL2114.2
+007300           07 UPDATE-NUMBER       PIC 9(2).                       RL2114.2
+007400           07 FILLER              PIC X(5).                       RL2114.2
+007500           07 ODO-NUMBER          PIC 9(4).                       RL2114.2
+007600           07 FILLER              PIC X(5).                       RL2114.2
+007700           07 XPROGRAM-NAME        PIC X(5).                      RL2114.2
+007800           07 FILLER              PIC X(7).                       RL2114.2
+007900           07 XRECORD-LENGTH       PIC 9(6).                      RL2114.2
+008000           07 FILLER              PIC X(7).                       RL2114.2
+008100           07 CHARS-OR-RECORDS    PIC X(2).                       RL2114.2
+008200           07 FILLER              PIC X(1).                       RL2114.2
+008300           07 XBLOCK-SIZE          PIC 9(4).                      RL2114.2
+008400           07 FILLER              PIC X(6).                       RL2114.2
+008500           07 RECORDS-IN-FILE     PIC 9(6).                       RL2114.2
+008600           07 FILLER              PIC X(5).                       RL2114.2
+008700           07 XFILE-ORGANIZATION   PIC X(2).                      RL2114.2
+008800           07 FILLER              PIC X(6).                       RL2114.2
+008900           07 XLABEL-TYPE          PIC X(1).                      RL2114.2
+009000        05 FILE-RECORD-INFO-P121-240.                             RL2114.2
+009100           07 FILLER              PIC X(8).                       RL2114.2
+009200           07 XRECORD-KEY          PIC X(29).                     RL2114.2
+009300           07 FILLER              PIC X(9).                       RL2114.2
+009400           07 ALTERNATE-KEY1      PIC X(29).                      RL2114.2
+009500           07 FILLER              PIC X(9).                       RL2114.2
+009600           07 ALTERNATE-KEY2      PIC X(29).                      RL2114.2
+009700           07 FILLER              PIC X(7).                       RL2114.2
+009800 01  REC-SKL-SUB                   PIC 9(2)     VALUE ZERO.       RL2114.2
+009900 01  WS-HDR-NAME               PIC X(10)  VALUE "SMITH     ".     RL2114.2
+010000 01  WS-STRING-POINTER         PIC 9(3)   VALUE 1.                RL2114.2
+010100 01  WS-HDR-BUILD-AREA         PIC X(60)  VALUE SPACE.            RL2114.2
+010200 01  WS-UNSTRING-F1            PIC X(10)  VALUE SPACE.            RL2114.2
+010300 01  WS-UNSTRING-F2            PIC X(10)  VALUE SPACE.            RL2114.2
+010400 01  WS-UNSTRING-F3            PIC X(10)  VALUE SPACE.            RL2114.2
+010500 01  WS-UNSTRING-F4            PIC X(10)  VALUE SPACE.            RL2114.2
+010600 01  WS-SHORT-F1               PIC X(3)   VALUE SPACE.            RL2114.2
+010700 01  WS-SHORT-F2               PIC X(3)   VALUE SPACE.            RL2114.2
+010800 01  WS-OVERFLOW-SWITCH        PIC X      VALUE "N".              RL2114.2
+010900 01  TEST-RESULTS.                                                RL2114.2
+011000     02 FILLER                   PIC X      VALUE SPACE.          RL2114.2
+011100     02 FEATURE                  PIC X(20)  VALUE SPACE.          RL2114.2
+011200     02 FILLER                   PIC X      VALUE SPACE.          RL2114.2
+011300     02 P-OR-F                   PIC X(5)   VALUE SPACE.          RL2114.2
+011400     02 FILLER                   PIC X      VALUE SPACE.          RL2114.2
+011500     02  PAR-NAME.                                                RL2114.2
+011600       03 FILLER                 PIC X(19)  VALUE SPACE.          RL2114.2
+011700       03  PARDOT-X              PIC X      VALUE SPACE.          RL2114.2
+011800       03 DOTVALUE               PIC 99     VALUE ZERO.           RL2114.2
+011900     02 FILLER                   PIC X(8)   VALUE SPACE.          RL2114.2
+012000     02 RE-MARK                  PIC X(61).                       RL2114.2
+012100 01  TEST-COMPUTED.                                               RL2114.2
+012200     02 FILLER                   PIC X(30)  VALUE SPACE.          RL2114.2
+012300     02 FILLER                   PIC X(17)  VALUE                 RL2114.2
+012400            "       COMPUTED=".                                   RL2114.2
+012500     02 COMPUTED-X.                                               RL2114.2
+012600     03 COMPUTED-A               PIC X(20)  VALUE SPACE.          RL2114.2
+012700     03 COMPUTED-N               REDEFINES COMPUTED-A             RL2114.2
+012800                                 PIC -9(9).9(9).                  RL2114.2
+012900     03 COMPUTED-0V18 REDEFINES COMPUTED-A   PIC -.9(18).         RL2114.2
+013000     03 COMPUTED-4V14 REDEFINES COMPUTED-A   PIC -9(4).9(14).     RL2114.2
+013100     03 COMPUTED-14V4 REDEFINES COMPUTED-A   PIC -9(14).9(4).     RL2114.2
+013200     03       CM-18V0 REDEFINES COMPUTED-A.                       RL2114.2
+013300         04 COMPUTED-18V0                    PIC -9(18).          RL2114.2
+013400         04 FILLER                           PIC X.               RL2114.2
+013500     03 FILLER PIC X(50) VALUE SPACE.                             RL2114.2
+013600 01  TEST-CORRECT.                                                RL2114.2
+013700     02 FILLER PIC X(30) VALUE SPACE.                             RL2114.2
+013800     02 FILLER PIC X(17) VALUE "       CORRECT =".                RL2114.2
+013900     02 CORRECT-X.                                                RL2114.2
+014000     03 CORRECT-A                  PIC X(20) VALUE SPACE.         RL2114.2
+014100     03 CORRECT-N    REDEFINES CORRECT-A     PIC -9(9).9(9).      RL2114.2
+014200     03 CORRECT-0V18 REDEFINES CORRECT-A     PIC -.9(18).         RL2114.2
+014300     03 CORRECT-4V14 REDEFINES CORRECT-A     PIC -9(4).9(14).     RL2114.2
+014400     03 CORRECT-14V4 REDEFINES CORRECT-A     PIC -9(14).9(4).     RL2114.2
+014500     03      CR-18V0 REDEFINES CORRECT-A.                         RL2114.2
+014600         04 CORRECT-18V0                     PIC -9(18).          RL2114.2
+014700         04 FILLER                           PIC X.               RL2114.2
+014800     03 FILLER PIC X(2) VALUE SPACE.                              RL2114.2
+014900     03 COR-ANSI-REFERENCE             PIC X(48) VALUE SPACE.     RL2114.2
+015000 01  CCVS-C-1.                                                    RL2114.2
+015100     02 FILLER  PIC IS X(99)    VALUE IS " FEATURE              PARL2114.2
+015200-    "SS  PARAGRAPH-NAME                                          RL2114.2
+015300-    "       REMARKS".                                            RL2114.2
+015400     02 FILLER                     PIC X(20)    VALUE SPACE.      RL2114.2
+015500 01  CCVS-C-2.                                                    RL2114.2
+015600     02 FILLER                     PIC X        VALUE SPACE.      RL2114.2
+015700     02 FILLER                     PIC X(6)     VALUE "TESTED".   RL2114.2
+015800     02 FILLER                     PIC X(15)    VALUE SPACE.      RL2114.2
+015900     02 FILLER                     PIC X(4)     VALUE "FAIL".     RL2114.2
+016000     02 FILLER                     PIC X(94)    VALUE SPACE.      RL2114.2
+016100 01  REC-CT                        PIC 99       VALUE ZERO.       RL2114.2
+016200 01  DELETE-COUNTER                PIC 999      VALUE ZERO.       RL2114.2
+016300 01  ERROR-COUNTER                 PIC 999      VALUE ZERO.       RL2114.2
+016400 01  INSPECT-COUNTER               PIC 999      VALUE ZERO.       RL2114.2
+016500 01  PASS-COUNTER                  PIC 999      VALUE ZERO.       RL2114.2
+016600 01  TOTAL-ERROR                   PIC 999      VALUE ZERO.       RL2114.2
+016700 01  ERROR-HOLD                    PIC 999      VALUE ZERO.       RL2114.2
+016800 01  DUMMY-HOLD                    PIC X(120)   VALUE SPACE.      RL2114.2
+016900 01  RECORD-COUNT                  PIC 9(5)     VALUE ZERO.       RL2114.2
+017000 01  ANSI-REFERENCE                PIC X(48)    VALUE SPACES.     RL2114.2
+017100 01  CCVS-H-1.                                                    RL2114.2
+017200     02  FILLER                    PIC X(39)    VALUE SPACES.     RL2114.2
+017300     02  FILLER                    PIC X(42)    VALUE             RL2114.2
+017400     "OFFICIAL COBOL COMPILER VALIDATION SYSTEM".                 RL2114.2
+017500     02  FILLER                    PIC X(39)    VALUE SPACES.     RL2114.2
+017600 01  CCVS-H-2A.                                                   RL2114.2
+017700   02  FILLER                        PIC X(40)  VALUE SPACE.      RL2114.2
+017800   02  FILLER                        PIC X(7)   VALUE "CCVS85 ".  RL2114.2
+017900   02  FILLER                        PIC XXXX   VALUE             RL2114.2
+018000     "4.2 ".                                                      RL2114.2
+018100   02  FILLER                        PIC X(28)  VALUE             RL2114.2
+018200            " COPY - NOT FOR DISTRIBUTION".                       RL2114.2
+018300   02  FILLER                        PIC X(41)  VALUE SPACE.      RL2114.2
+018400                                                                  RL2114.2
+018500 01  CCVS-H-2B.                                                   RL2114.2
+018600   02  FILLER                        PIC X(15)  VALUE             RL2114.2
+018700            "TEST RESULT OF ".                                    RL2114.2
+018800   02  TEST-ID                       PIC X(9).                    RL2114.2
+018900   02  FILLER                        PIC X(4)   VALUE             RL2114.2
+019000            " IN ".                                               RL2114.2
+019100   02  FILLER                        PIC X(12)  VALUE             RL2114.2
+019200     " HIGH       ".                                              RL2114.2
+019300   02  FILLER                        PIC X(22)  VALUE             RL2114.2
+019400            " LEVEL VALIDATION FOR ".                             RL2114.2
+019500   02  FILLER                        PIC X(58)  VALUE             RL2114.2
+019600     "ON-SITE VALIDATION, NATIONAL INSTITUTE OF STD & TECH.     ".RL2114.2
+019700 01  CCVS-H-3.                                                    RL2114.2
+019800     02  FILLER                      PIC X(34)  VALUE             RL2114.2
+019900            " FOR OFFICIAL USE ONLY    ".                         RL2114.2
+020000     02  FILLER                      PIC X(58)  VALUE             RL2114.2
+020100     "COBOL 85 VERSION 4.2, Apr  1993 SSVG                      ".RL2114.2
+020200     02  FILLER                      PIC X(28)  VALUE             RL2114.2
+020300            "  COPYRIGHT   1985 ".                                RL2114.2
+020400 01  CCVS-E-1.                                                    RL2114.2
+020500     02 FILLER                       PIC X(52)  VALUE SPACE.      RL2114.2
+020600     02 FILLER  PIC X(14) VALUE IS "END OF TEST-  ".              RL2114.2
+020700     02 ID-AGAIN                     PIC X(9).                    RL2114.2
+020800     02 FILLER                       PIC X(45)  VALUE SPACES.     RL2114.2
+020900 01  CCVS-E-2.                                                    RL2114.2
+021000     02  FILLER                      PIC X(31)  VALUE SPACE.      RL2114.2
+021100     02  FILLER                      PIC X(21)  VALUE SPACE.      RL2114.2
+021200     02 CCVS-E-2-2.                                               RL2114.2
+021300         03 ERROR-TOTAL              PIC XXX    VALUE SPACE.      RL2114.2
+021400         03 FILLER                   PIC X      VALUE SPACE.      RL2114.2
+021500         03 ENDER-DESC               PIC X(44)  VALUE             RL2114.2
+021600            "ERRORS ENCOUNTERED".                                 RL2114.2
+021700 01  CCVS-E-3.                                                    RL2114.2
+021800     02  FILLER                      PIC X(22)  VALUE             RL2114.2
+021900            " FOR OFFICIAL USE ONLY".                             RL2114.2
+022000     02  FILLER                      PIC X(12)  VALUE SPACE.      RL2114.2
+022100     02  FILLER                      PIC X(58)  VALUE             RL2114.2
+022200     "ON-SITE VALIDATION, NATIONAL INSTITUTE OF STD & TECH.     ".RL2114.2
+022300     02  FILLER                      PIC X(13)  VALUE SPACE.      RL2114.2
+022400     02 FILLER                       PIC X(15)  VALUE             RL2114.2
+022500             " COPYRIGHT 1985".                                   RL2114.2
+022600 01  CCVS-E-4.                                                    RL2114.2
+022700     02 CCVS-E-4-1                   PIC XXX    VALUE SPACE.      RL2114.2
+022800     02 FILLER                       PIC X(4)   VALUE " OF ".     RL2114.2
+022900     02 CCVS-E-4-2                   PIC XXX    VALUE SPACE.      RL2114.2
+023000     02 FILLER                       PIC X(40)  VALUE             RL2114.2
+023100      "  TESTS WERE EXECUTED SUCCESSFULLY".                       RL2114.2
+023200 01  XXINFO.                                                      RL2114.2
+023300     02 FILLER                       PIC X(19)  VALUE             RL2114.2
+023400            "*** INFORMATION ***".                                RL2114.2
+023500     02 INFO-TEXT.                                                RL2114.2
+023600       04 FILLER                     PIC X(8)   VALUE SPACE.      RL2114.2
+023700       04 XXCOMPUTED                 PIC X(20).                   RL2114.2
+023800       04 FILLER                     PIC X(5)   VALUE SPACE.      RL2114.2
+023900       04 XXCORRECT                  PIC X(20).                   RL2114.2
+024000     02 INF-ANSI-REFERENCE           PIC X(48).                   RL2114.2
+024100 01  HYPHEN-LINE.                                                 RL2114.2
+024200     02 FILLER  PIC IS X VALUE IS SPACE.                          RL2114.2
+024300     02 FILLER  PIC IS X(65)    VALUE IS "*********************** RL2114.2
+024400-    "*****************************************".                 RL2114.2
+024500     02 FILLER  PIC IS X(54)    VALUE IS "*********************** RL2114.2
+024600-    "******************************".                            RL2114.2
+024700 01  CCVS-PGM-ID                     PIC X(9)   VALUE             RL2114.2
+024800     "RL211A".                                                    RL2114.2
+024900 PROCEDURE DIVISION.                                              RL2114.2
+025000 CCVS1 SECTION.                                                   RL2114.2
+025100 OPEN-FILES.                                                      RL2114.2
+025200     OPEN     OUTPUT PRINT-FILE.                                  RL2114.2
+025300     MOVE CCVS-PGM-ID TO TEST-ID. MOVE CCVS-PGM-ID TO ID-AGAIN.   RL2114.2
+025400     MOVE    SPACE TO TEST-RESULTS.                               RL2114.2
+025500     PERFORM  HEAD-ROUTINE THRU COLUMN-NAMES-ROUTINE.             RL2114.2
+025600     GO TO CCVS1-EXIT.                                            RL2114.2
+025700 CLOSE-FILES.                                                     RL2114.2
+025800     PERFORM END-ROUTINE THRU END-ROUTINE-13. CLOSE PRINT-FILE.   RL2114.2
+025900 TERMINATE-CCVS.                                                  RL2114.2
+025912     MOVE     ZERO TO RETURN-CODE.                                RL2114.2
+025924     IF       INSPECT-COUNTER NOT EQUAL TO ZERO                   RL2114.2
+025936              MOVE 4 TO RETURN-CODE.                              RL2114.2
+025948     IF       ERROR-COUNTER NOT EQUAL TO ZERO                     RL2114.2
+025960              MOVE 8 TO RETURN-CODE.                              RL2114.2
+025972     IF       DELETE-COUNTER NOT EQUAL TO ZERO                    RL2114.2
+025984              MOVE 16 TO RETURN-CODE.                             RL2114.2
+026000S    EXIT PROGRAM.                                                RL2114.2
+026100 TERMINATE-CALL.                                                  RL2114.2
+026200     STOP     RUN.                                                RL2114.2
+026300 INSPT. MOVE "INSPT" TO P-OR-F. ADD 1 TO INSPECT-COUNTER.         RL2114.2
+026400 PASS.  MOVE "PASS " TO P-OR-F.  ADD 1 TO PASS-COUNTER.           RL2114.2
+026500 FAIL.  MOVE "FAIL*" TO P-OR-F.  ADD 1 TO ERROR-COUNTER.          RL2114.2
+026600 DE-LETE.  MOVE "*****" TO P-OR-F.  ADD 1 TO DELETE-COUNTER.      RL2114.2
+026700     MOVE "****TEST DELETED****" TO RE-MARK.                      RL2114.2
+026800 PRINT-DETAIL.                                                    RL2114.2
+026900     IF REC-CT NOT EQUAL TO ZERO                                  RL2114.2
+027000             MOVE "." TO PARDOT-X                                 RL2114.2
+027100             MOVE REC-CT TO DOTVALUE.                             RL2114.2
+027200     MOVE     TEST-RESULTS TO PRINT-REC. PERFORM WRITE-LINE.      RL2114.2
+027300     IF P-OR-F EQUAL TO "FAIL*"  PERFORM WRITE-LINE               RL2114.2
+027400        PERFORM FAIL-ROUTINE THRU FAIL-ROUTINE-EX                 RL2114.2
+027500          ELSE PERFORM BAIL-OUT THRU BAIL-OUT-EX.                 RL2114.2
+027600     MOVE SPACE TO P-OR-F. MOVE SPACE TO COMPUTED-X.              RL2114.2
+027700     MOVE SPACE TO CORRECT-X.                                     RL2114.2
+027800     IF     REC-CT EQUAL TO ZERO  MOVE SPACE TO PAR-NAME.         RL2114.2
+027900     MOVE     SPACE TO RE-MARK.                                   RL2114.2
+028000 HEAD-ROUTINE.                                                    RL2114.2
+028100     MOVE CCVS-H-1  TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.  RL2114.2
+028200     MOVE CCVS-H-2A TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.  RL2114.2
+028300     MOVE CCVS-H-2B TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.  RL2114.2
+028400     MOVE CCVS-H-3  TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.  RL2114.2
+028500 COLUMN-NAMES-ROUTINE.                                            RL2114.2
+028600     MOVE CCVS-C-1 TO DUMMY-RECORD. PERFORM WRITE-LINE.           RL2114.2
+028700     MOVE CCVS-C-2 TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   RL2114.2
+028800     MOVE HYPHEN-LINE TO DUMMY-RECORD. PERFORM WRITE-LINE.        RL2114.2
+028900 END-ROUTINE.                                                     RL2114.2
+029000     MOVE HYPHEN-LINE TO DUMMY-RECORD. PERFORM WRITE-LINE 5 TIMES.RL2114.2
+029100 END-RTN-EXIT.                                                    RL2114.2
+029200     MOVE CCVS-E-1 TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   RL2114.2
+029300 END-ROUTINE-1.                                                   RL2114.2
+029400      ADD ERROR-COUNTER TO ERROR-HOLD ADD INSPECT-COUNTER TO      RL2114.2
+029500      ERROR-HOLD. ADD DELETE-COUNTER TO ERROR-HOLD.               RL2114.2
+029600      ADD PASS-COUNTER TO ERROR-HOLD.                             RL2114.2
+029700      IF PASS-COUNTER EQUAL TO ERROR-HOLD GO TO END-ROUTINE-12.   RL2114.2
+029800      MOVE PASS-COUNTER TO CCVS-E-4-1.                            RL2114.2
+029900      MOVE ERROR-HOLD TO CCVS-E-4-2.                              RL2114.2
+030000      MOVE CCVS-E-4 TO CCVS-E-2-2.                                RL2114.2
+030100      MOVE CCVS-E-2 TO DUMMY-RECORD PERFORM WRITE-LINE.           RL2114.2
+030200  END-ROUTINE-12.                                                 RL2114.2
+030300      MOVE "TEST(S) FAILED" TO ENDER-DESC.                        RL2114.2
+030400     IF       ERROR-COUNTER IS EQUAL TO ZERO                      RL2114.2
+030500         MOVE "NO " TO ERROR-TOTAL                                RL2114.2
+030600         ELSE                                                     RL2114.2
+030700         MOVE ERROR-COUNTER TO ERROR-TOTAL.                       RL2114.2
+030800     MOVE     CCVS-E-2 TO DUMMY-RECORD.                           RL2114.2
+030900     PERFORM WRITE-LINE.                                          RL2114.2
+031000 END-ROUTINE-13.                                                  RL2114.2
+031100     IF DELETE-COUNTER IS EQUAL TO ZERO                           RL2114.2
+031200         MOVE "NO " TO ERROR-TOTAL  ELSE                          RL2114.2
+031300         MOVE DELETE-COUNTER TO ERROR-TOTAL.                      RL2114.2
+031400     MOVE "TEST(S) DELETED     " TO ENDER-DESC.                   RL2114.2
+031500     MOVE CCVS-E-2 TO DUMMY-RECORD. PERFORM WRITE-LINE.           RL2114.2
+031600      IF   INSPECT-COUNTER EQUAL TO ZERO                          RL2114.2
+031700          MOVE "NO " TO ERROR-TOTAL                               RL2114.2
+031800      ELSE MOVE INSPECT-COUNTER TO ERROR-TOTAL.                   RL2114.2
+031900      MOVE "TEST(S) REQUIRE INSPECTION" TO ENDER-DESC.            RL2114.2
+032000      MOVE CCVS-E-2 TO DUMMY-RECORD. PERFORM WRITE-LINE.          RL2114.2
+032100     MOVE CCVS-E-3 TO DUMMY-RECORD. PERFORM WRITE-LINE.           RL2114.2
+032200 WRITE-LINE.                                                      RL2114.2
+032300     ADD 1 TO RECORD-COUNT.                                       RL2114.2
+032400     IF RECORD-COUNT GREATER 50                                   RL2114.2
+032500         MOVE DUMMY-RECORD TO DUMMY-HOLD                          RL2114.2
+032600         MOVE SPACE TO DUMMY-RECORD                               RL2114.2
+032700         WRITE DUMMY-RECORD AFTER ADVANCING PAGE                  RL2114.2
+032800         MOVE CCVS-C-1 TO DUMMY-RECORD PERFORM WRT-LN             RL2114.2
+032900         MOVE CCVS-C-2 TO DUMMY-RECORD PERFORM WRT-LN 2 TIMES     RL2114.2
+033000         MOVE HYPHEN-LINE TO DUMMY-RECORD PERFORM WRT-LN          RL2114.2
+033100         MOVE DUMMY-HOLD TO DUMMY-RECORD                          RL2114.2
+033200         MOVE ZERO TO RECORD-COUNT.                               RL2114.2
+033300     PERFORM WRT-LN.                                              RL2114.2
+033400 WRT-LN.                                                          RL2114.2
+033500     WRITE    DUMMY-RECORD AFTER ADVANCING 1 LINES.               RL2114.2
+033600     MOVE SPACE TO DUMMY-RECORD.                                  RL2114.2
+033700 BLANK-LINE-PRINT.                                                RL2114.2
+033800     PERFORM WRT-LN.                                              RL2114.2
+033900 FAIL-ROUTINE.                                                    RL2114.2
+034000     IF   COMPUTED-X NOT EQUAL TO SPACE GO TO FAIL-ROUTINE-WRITE. RL2114.2
+034100     IF     CORRECT-X NOT EQUAL TO SPACE GO TO FAIL-ROUTINE-WRITE.RL2114.2
+034200     MOVE   ANSI-REFERENCE TO INF-ANSI-REFERENCE.                 RL2114.2
+034300     MOVE  "NO FURTHER INFORMATION, SEE PROGRAM." TO INFO-TEXT.   RL2114.2
+034400     MOVE   XXINFO TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   RL2114.2
+034500     MOVE   SPACES TO INF-ANSI-REFERENCE.                         RL2114.2
+034600     GO TO  FAIL-ROUTINE-EX.                                      RL2114.2
+034700 FAIL-ROUTINE-WRITE.                                              RL2114.2
+034800     MOVE   TEST-COMPUTED TO PRINT-REC PERFORM WRITE-LINE         RL2114.2
+034900     MOVE   ANSI-REFERENCE TO COR-ANSI-REFERENCE.                 RL2114.2
+035000     MOVE   TEST-CORRECT TO PRINT-REC PERFORM WRITE-LINE 2 TIMES. RL2114.2
+035100     MOVE   SPACES TO COR-ANSI-REFERENCE.                         RL2114.2
+035200 FAIL-ROUTINE-EX. EXIT.                                           RL2114.2
+035300 BAIL-OUT.                                                        RL2114.2
+035400     IF     COMPUTED-A NOT EQUAL TO SPACE GO TO BAIL-OUT-WRITE.   RL2114.2
+035500     IF     CORRECT-A EQUAL TO SPACE GO TO BAIL-OUT-EX.           RL2114.2
+035600 BAIL-OUT-WRITE.                                                  RL2114.2
+035700     MOVE CORRECT-A TO XXCORRECT. MOVE COMPUTED-A TO XXCOMPUTED.  RL2114.2
+035800     MOVE   ANSI-REFERENCE TO INF-ANSI-REFERENCE.                 RL2114.2
+035900     MOVE   XXINFO TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   RL2114.2
+036000     MOVE   SPACES TO INF-ANSI-REFERENCE.                         RL2114.2
+036100 BAIL-OUT-EX. EXIT.                                               RL2114.2
+036200 CCVS1-EXIT.                                                      RL2114.2
+036300     EXIT.                                                        RL2114.2
+036400 SECT-RL211A-001 SECTION.                                         RL2114.2
+036500 TABLE-INIT-001.                                                  RL2114.2
+036600     MOVE "FILE-REC-INFO LOAD" TO FEATURE.                        RL2114.2
+036700     MOVE "TABLE-INIT-001" TO PAR-NAME.                           RL2114.2
+036800     MOVE     ZERO TO REC-SKL-SUB.                                RL2114.2
+036900     ADD      1 TO REC-SKL-SUB.                                   RL2114.2
+037000     MOVE     FILE-RECORD-INFO-SKELETON                           RL2114.2
+037100           TO FILE-RECORD-INFO (REC-SKL-SUB).                     RL2114.2
+037200     MOVE     "TRANXH" TO XFILE-NAME (1).                         RL2114.2
+037300     MOVE     "HEADER" TO XRECORD-NAME (1).                       RL2114.2
+037400     MOVE     XFILE-NAME (1) TO COMPUTED-A.                       RL2114.2
+037500     MOVE     "TRANXH" TO CORRECT-A.                              RL2114.2
+037600     IF       COMPUTED-A EQUAL TO CORRECT-A                       RL2114.2
+037700              PERFORM PASS GO TO TABLE-WRITE-001.                 RL2114.2
+037800     MOVE     "XFILE-NAME (1) NOT TRANXH AFTER LOAD" TO RE-MARK.  RL2114.2
+037900     PERFORM  FAIL.                                               RL2114.2
+038000 TABLE-WRITE-001.                                                 RL2114.2
+038100     PERFORM  PRINT-DETAIL.                                       RL2114.2
+038200 STRING-TEST-001.                                                 RL2114.2
+038300     MOVE "STRING BY SIZE" TO FEATURE.                            RL2114.2
+038400     MOVE "STRING-TEST-001" TO PAR-NAME.                          RL2114.2
+038500     MOVE     SPACE TO WS-HDR-BUILD-AREA.                         RL2114.2
+038600     STRING   "FILE=" DELIMITED BY SIZE                           RL2114.2
+038700              XFILE-NAME (1) DELIMITED BY SIZE                    RL2114.2
+038800              ",RECORD=" DELIMITED BY SIZE                        RL2114.2
+038900              XRECORD-NAME (1) DELIMITED BY SIZE                  RL2114.2
+039000         INTO WS-HDR-BUILD-AREA.                                  RL2114.2
+039100     MOVE     WS-HDR-BUILD-AREA (1:25) TO COMPUTED-A.             RL2114.2
+039200     MOVE     "FILE=TRANXH,RECORD=HEADER" TO CORRECT-A.           RL2114.2
+039300     IF       COMPUTED-A EQUAL TO CORRECT-A                       RL2114.2
+039400              PERFORM PASS GO TO STRING-WRITE-001.                RL2114.2
+039500     MOVE     "STRING DELIMITED BY SIZE BUILT WRONG HEADER"       RL2114.2
+039600              TO RE-MARK.                                         RL2114.2
+039700     PERFORM  FAIL.                                               RL2114.2
+039800 STRING-WRITE-001.                                                RL2114.2
+039900     PERFORM  PRINT-DETAIL.                                       RL2114.2
+040000 STRING-TEST-002.                                                 RL2114.2
+040100     MOVE "STRING BY SPACE" TO FEATURE.                           RL2114.2
+040200     MOVE "STRING-TEST-002" TO PAR-NAME.                          RL2114.2
+040300     MOVE     SPACE TO WS-HDR-BUILD-AREA.                         RL2114.2
+040400     STRING   "NAME=" DELIMITED BY SIZE                           RL2114.2
+040500              WS-HDR-NAME DELIMITED BY SPACE                      RL2114.2
+040600              "." DELIMITED BY SIZE                               RL2114.2
+040700         INTO WS-HDR-BUILD-AREA.                                  RL2114.2
+040800     MOVE     WS-HDR-BUILD-AREA (1:11) TO COMPUTED-A.             RL2114.2
+040900     MOVE     "NAME=SMITH." TO CORRECT-A.                         RL2114.2
+041000     IF       COMPUTED-A EQUAL TO CORRECT-A                       RL2114.2
+041100              PERFORM PASS GO TO STRING-WRITE-002.                RL2114.2
+041200     MOVE     "DELIMITED BY SPACE DID NOT TRIM TRAILING"          RL2114.2
+041300              TO RE-MARK.                                         RL2114.2
+041400     PERFORM  FAIL.                                               RL2114.2
+041500 STRING-WRITE-002.                                                RL2114.2
+041600     PERFORM  PRINT-DETAIL.                                       RL2114.2
+041700 STRING-TEST-003.                                                 RL2114.2
+041800     MOVE "STRING W/ POINTER" TO FEATURE.                         RL2114.2
+041900     MOVE "STRING-TEST-003" TO PAR-NAME.                          RL2114.2
+042000     MOVE     SPACE TO WS-HDR-BUILD-AREA.                         RL2114.2
+042100     MOVE     1 TO WS-STRING-POINTER.                             RL2114.2
+042200     STRING   "FILE=" DELIMITED BY SIZE                           RL2114.2
+042300              XFILE-NAME (1) DELIMITED BY SIZE                    RL2114.2
+042400         INTO WS-HDR-BUILD-AREA                                   RL2114.2
+042500         WITH POINTER WS-STRING-POINTER.                          RL2114.2
+042600     STRING   ",RECORD=" DELIMITED BY SIZE                        RL2114.2
+042700              XRECORD-NAME (1) DELIMITED BY SIZE                  RL2114.2
+042800         INTO WS-HDR-BUILD-AREA                                   RL2114.2
+042900         WITH POINTER WS-STRING-POINTER.                          RL2114.2
+043000     MOVE     WS-STRING-POINTER TO COMPUTED-N.                    RL2114.2
+043100     MOVE     26 TO CORRECT-N.                                    RL2114.2
+043200     IF       COMPUTED-N EQUAL TO CORRECT-N                       RL2114.2
+043300              PERFORM PASS GO TO STRING-WRITE-003.                RL2114.2
+043400     MOVE     "STRING WITH POINTER DID NOT END AT 26"             RL2114.2
+043500              TO RE-MARK.                                         RL2114.2
+043600     PERFORM  FAIL.                                               RL2114.2
+043700 STRING-WRITE-003.                                                RL2114.2
+043800     PERFORM  PRINT-DETAIL.                                       RL2114.2
+043900 REFMOD-TEST-001.                                                 RL2114.2
+044000     MOVE "REF MOD READ SUBSTR" TO FEATURE.                       RL2114.2
+044100     MOVE "REFMOD-TEST-001" TO PAR-NAME.                          RL2114.2
+044200     MOVE     XFILE-NAME (1) (1:3) TO COMPUTED-A.                 RL2114.2
+044300     MOVE     "TRA" TO CORRECT-A.                                 RL2114.2
+044400     IF       COMPUTED-A EQUAL TO CORRECT-A                       RL2114.2
+044500              PERFORM PASS GO TO REFMOD-WRITE-001.                RL2114.2
+044600     MOVE     "XFILE-NAME (1) (1:3) NOT TRA" TO RE-MARK.          RL2114.2
+044700     PERFORM  FAIL.                                               RL2114.2
+044800 REFMOD-WRITE-001.                                                RL2114.2
+044900     PERFORM  PRINT-DETAIL.                                       RL2114.2
+045000 REFMOD-TEST-002.                                                 RL2114.2
+045100     MOVE "REF MOD WRITE SUBSTR" TO FEATURE.                      RL2114.2
+045200     MOVE "REFMOD-TEST-002" TO PAR-NAME.                          RL2114.2
+045300     MOVE     "XYZ" TO XFILE-NAME (1) (4:3).                      RL2114.2
+045400     MOVE     XFILE-NAME (1) TO COMPUTED-A.                       RL2114.2
+045500     MOVE     "TRAXYZ" TO CORRECT-A.                              RL2114.2
+045600     IF       COMPUTED-A EQUAL TO CORRECT-A                       RL2114.2
+045700              PERFORM PASS GO TO REFMOD-WRITE-002.                RL2114.2
+045800     MOVE     "PARTIAL REPLACE VIA REFMOD NOT TRAXYZ"             RL2114.2
+045900              TO RE-MARK.                                         RL2114.2
+046000     PERFORM  FAIL.                                               RL2114.2
+046100 REFMOD-WRITE-002.                                                RL2114.2
+046200     PERFORM  PRINT-DETAIL.                                       RL2114.2
+046300 UNSTRING-TEST-001.                                               RL2114.2
+046400     MOVE "UNSTRING MULTI-DELIM" TO FEATURE.                      RL2114.2
+046500     MOVE "UNSTRING-TEST-001" TO PAR-NAME.                        RL2114.2
+046600     MOVE     "FILE=TRANXH,RECORD=HEADER" TO WS-HDR-BUILD-AREA.   RL2114.2
+046700     UNSTRING WS-HDR-BUILD-AREA DELIMITED BY "=" OR ","           RL2114.2
+046800         INTO WS-UNSTRING-F1 WS-UNSTRING-F2                       RL2114.2
+046900              WS-UNSTRING-F3 WS-UNSTRING-F4.                      RL2114.2
+047000     MOVE     WS-UNSTRING-F2 TO COMPUTED-A.                       RL2114.2
+047100     MOVE     "TRANXH    " TO CORRECT-A.                          RL2114.2
+047200     IF       COMPUTED-A EQUAL TO CORRECT-A                       RL2114.2
+047300              PERFORM PASS GO TO UNSTRING-WRITE-001.              RL2114.2
+047400     MOVE     "UNSTRING FIELD 2 NOT TRANXH" TO RE-MARK.           RL2114.2
+047500     PERFORM  FAIL.                                               RL2114.2
+047600 UNSTRING-WRITE-001.                                              RL2114.2
+047700     PERFORM  PRINT-DETAIL.                                       RL2114.2
+047800 UNSTRING-TEST-002.                                               RL2114.2
+047900     MOVE "UNSTRING ALL FIELDS" TO FEATURE.                       RL2114.2
+048000     MOVE "UNSTRING-TEST-002" TO PAR-NAME.                        RL2114.2
+048100     MOVE     WS-UNSTRING-F4 TO COMPUTED-A.                       RL2114.2
+048200     MOVE     "HEADER    " TO CORRECT-A.                          RL2114.2
+048300     IF       COMPUTED-A EQUAL TO CORRECT-A                       RL2114.2
+048400              PERFORM PASS GO TO UNSTRING-WRITE-002.              RL2114.2
+048500     MOVE     "UNSTRING FIELD 4 NOT HEADER" TO RE-MARK.           RL2114.2
+048600     PERFORM  FAIL.                                               RL2114.2
+048700 UNSTRING-WRITE-002.                                              RL2114.2
+048800     PERFORM  PRINT-DETAIL.                                       RL2114.2
+048900 UNSTRING-TEST-003.                                               RL2114.2
+049000     MOVE "UNSTRING ON OVERFLOW" TO FEATURE.                      RL2114.2
+049100     MOVE "UNSTRING-TEST-003" TO PAR-NAME.                        RL2114.2
+049200     MOVE     "N" TO WS-OVERFLOW-SWITCH.                          RL2114.2
+049300     MOVE     "FILE=TRANXH,RECORD=HEADER" TO WS-HDR-BUILD-AREA.   RL2114.2
+049400     UNSTRING WS-HDR-BUILD-AREA DELIMITED BY "=" OR ","           RL2114.2
+049500         INTO WS-SHORT-F1 WS-SHORT-F2                             RL2114.2
+049600         ON OVERFLOW                                              RL2114.2
+049700             MOVE "Y" TO WS-OVERFLOW-SWITCH                       RL2114.2
+049800         NOT ON OVERFLOW                                          RL2114.2
+049900             MOVE "N" TO WS-OVERFLOW-SWITCH.                      RL2114.2
+050000     IF       WS-OVERFLOW-SWITCH EQUAL TO "Y"                     RL2114.2
+050100              PERFORM PASS GO TO UNSTRING-WRITE-003.              RL2114.2
+050200     MOVE     "ON OVERFLOW DID NOT FIRE WITH 2 RECEIVERS"         RL2114.2
+050300              TO RE-MARK.                                         RL2114.2
+050400     PERFORM  FAIL.                                               RL2114.2
+050500 UNSTRING-WRITE-003.                                              RL2114.2
+050600     PERFORM  PRINT-DETAIL.                                       RL2114.2
+050700 CCVS-EXIT SECTION.                                               RL2114.2
+050800 CCVS-999999.                                                     RL2114.2
+050900     GO TO CLOSE-FILES.                                           RL2114.2
