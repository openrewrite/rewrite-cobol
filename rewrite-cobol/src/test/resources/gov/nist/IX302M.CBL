@@ -25,47 +25,461 @@
 002500     SELECT RR-FS1 ASSIGN                                         IX3024.2
 002600     XXXXX024                                                     IX3024.2
 002700         ORGANIZATION IS INDEXED                                  IX3024.2
+002750         ACCESS MODE IS DYNAMIC                                   IX3024.2
 002800         RECORD KEY IS FKEY.                                      IX3024.2
-002900 I-O-CONTROL.                                                     IX3024.2
-003000     XXXXX053.                                                    IX3024.2
-003100*Message expected for above statement: OBSOLETE                   IX3024.2
-003200                                                                  IX3024.2
-003300 DATA DIVISION.                                                   IX3024.2
-003400 FILE SECTION.                                                    IX3024.2
-003500 FD TFIL                                                          IX3024.2
-003600     LABEL RECORDS STANDARD                                       IX3024.2
-003700*Message expected for above statement: OBSOLETE                   IX3024.2
-003800                                                                  IX3024.2
-003900     VALUE OF                                                     IX3024.2
-004000     XXXXX074                                                     IX3024.2
-004100     IS                                                           IX3024.2
-004200     XXXXX075                                                     IX3024.2
-004300*Message expected for above statement: OBSOLETE                   IX3024.2
-004400                                                                  IX3024.2
-004500     DATA RECORDS ARE FREC.                                       IX3024.2
+002900                                                                  IX3024.2
+003000     SELECT PRINT-FILE ASSIGN TO                                  IX3024.2
+003100     XXXXX055.                                                    IX3024.2
+003200 I-O-CONTROL.                                                     IX3024.2
+003300     XXXXX053.                                                    IX3024.2
+003400*Message expected for above statement: OBSOLETE                   IX3024.2
+003500                                                                  IX3024.2
+003600 DATA DIVISION.                                                   IX3024.2
+003700 FILE SECTION.                                                    IX3024.2
+003800 FD TFIL                                                          IX3024.2
+003900     LABEL RECORDS STANDARD                                       IX3024.2
+004000*Message expected for above statement: OBSOLETE                   IX3024.2
+004100                                                                  IX3024.2
+004200     VALUE OF                                                     IX3024.2
+004300     XXXXX074                                                     IX3024.2
+004400     IS                                                           IX3024.2
+004500     XXXXX075                                                     IX3024.2
 004600*Message expected for above statement: OBSOLETE                   IX3024.2
 004700                                                                  IX3024.2
-004800 01 FREC.                                                         IX3024.2
-004900     03 RKEY PIC X(8).                                            IX3024.2
+004800     DATA RECORDS ARE FREC.                                       IX3024.2
+004900*Message expected for above statement: OBSOLETE                   IX3024.2
 005000                                                                  IX3024.2
-005100 FD SQ-FRR.                                                       IX3024.2
-005200    01 SREC.                                                      IX3024.2
-005300     03 SKEY PIC X(8).                                            IX3024.2
-005400                                                                  IX3024.2
-005500                                                                  IX3024.2
-005600 FD RR-FS1.                                                       IX3024.2
-005700    01 RREC.                                                      IX3024.2
-005800     03 FKEY PIC X(8).                                            IX3024.2
-005900                                                                  IX3024.2
-006000 WORKING-STORAGE SECTION.                                         IX3024.2
-006100 01 VARIABLES.                                                    IX3024.2
-006200     03 VKEY PIC 9(8) VALUE ZERO.                                 IX3024.2
-006300     03 DKEY PIC 9(8) VALUE ZERO.                                 IX3024.2
-006400                                                                  IX3024.2
-006500 PROCEDURE DIVISION.                                              IX3024.2
-006600                                                                  IX3024.2
-006700 IX302M-CONTROL.                                                  IX3024.2
-006800     DISPLAY "THIS IS A DUMMY PARAGRAPH".                         IX3024.2
-006900     STOP RUN.                                                    IX3024.2
-007000                                                                  IX3024.2
-007100*TOTAL NUMBER OF FLAGS EXPECTED = 4.                              IX3024.2
\ No newline at end of file
+005100 01 FREC.                                                         IX3024.2
+005200     03 RKEY PIC X(8).                                            IX3024.2
+005300                                                                  IX3024.2
+005400 FD SQ-FRR.                                                       IX3024.2
+005500    01 SREC.                                                      IX3024.2
+005600     03 SKEY PIC X(8).                                            IX3024.2
+005700                                                                  IX3024.2
+005800                                                                  IX3024.2
+005900 FD RR-FS1.                                                       IX3024.2
+006000    01 RREC.                                                      IX3024.2
+006100     03 FKEY PIC X(8).                                            IX3024.2
+006200                                                                  IX3024.2
+006300                                                                  IX3024.2
+006400 FD PRINT-FILE.                                                   IX3024.2
+006500 01 PRINT-REC PICTURE X(120).                                     IX3024.2
+006600 01 DUMMY-RECORD PICTURE X(120).                                  IX3024.2
+006700 WORKING-STORAGE SECTION.                                         IX3024.2
+006800 01 VARIABLES.                                                    IX3024.2
+006900     03 VKEY PIC 9(8) VALUE ZERO.                                 IX3024.2
+007000     03 DKEY PIC 9(8) VALUE ZERO.                                 IX3024.2
+007100                                                                  IX3024.2
+007200 01  TEST-RESULTS.                                                IX3024.2
+007300     02 FILLER                   PIC X      VALUE SPACE.          IX3024.2
+007400     02 FEATURE                  PIC X(20)  VALUE SPACE.          IX3024.2
+007500     02 FILLER                   PIC X      VALUE SPACE.          IX3024.2
+007600     02 P-OR-F                   PIC X(5)   VALUE SPACE.          IX3024.2
+007700     02 FILLER                   PIC X      VALUE SPACE.          IX3024.2
+007800     02  PAR-NAME.                                                IX3024.2
+007900       03 FILLER                 PIC X(19)  VALUE SPACE.          IX3024.2
+008000       03  PARDOT-X              PIC X      VALUE SPACE.          IX3024.2
+008100       03 DOTVALUE               PIC 99     VALUE ZERO.           IX3024.2
+008200     02 FILLER                   PIC X(8)   VALUE SPACE.          IX3024.2
+008300     02 RE-MARK                  PIC X(61).                       IX3024.2
+008400 01  TEST-COMPUTED.                                               IX3024.2
+008500     02 FILLER                   PIC X(30)  VALUE SPACE.          IX3024.2
+008600     02 FILLER                   PIC X(17)  VALUE                 IX3024.2
+008700            "       COMPUTED=".                                   IX3024.2
+008800     02 COMPUTED-X.                                               IX3024.2
+008900     03 COMPUTED-A               PIC X(20)  VALUE SPACE.          IX3024.2
+009000     03 COMPUTED-N               REDEFINES COMPUTED-A             IX3024.2
+009100                                 PIC -9(9).9(9).                  IX3024.2
+009200     03 COMPUTED-0V18 REDEFINES COMPUTED-A   PIC -.9(18).         IX3024.2
+009300     03 COMPUTED-4V14 REDEFINES COMPUTED-A   PIC -9(4).9(14).     IX3024.2
+009400     03 COMPUTED-14V4 REDEFINES COMPUTED-A   PIC -9(14).9(4).     IX3024.2
+009500     03       CM-18V0 REDEFINES COMPUTED-A.                       IX3024.2
+009600         04 COMPUTED-18V0                    PIC -9(18).          IX3024.2
+009700         04 FILLER                           PIC X.               IX3024.2
+009800     03 FILLER PIC X(50) VALUE SPACE.                             IX3024.2
+009900 01  TEST-CORRECT.                                                IX3024.2
+010000     02 FILLER PIC X(30) VALUE SPACE.                             IX3024.2
+010100     02 FILLER PIC X(17) VALUE "       CORRECT =".                IX3024.2
+010200     02 CORRECT-X.                                                IX3024.2
+010300     03 CORRECT-A                  PIC X(20) VALUE SPACE.         IX3024.2
+010400     03 CORRECT-N    REDEFINES CORRECT-A     PIC -9(9).9(9).      IX3024.2
+010500     03 CORRECT-0V18 REDEFINES CORRECT-A     PIC -.9(18).         IX3024.2
+010600     03 CORRECT-4V14 REDEFINES CORRECT-A     PIC -9(4).9(14).     IX3024.2
+010700     03 CORRECT-14V4 REDEFINES CORRECT-A     PIC -9(14).9(4).     IX3024.2
+010800     03      CR-18V0 REDEFINES CORRECT-A.                         IX3024.2
+010900         04 CORRECT-18V0                     PIC -9(18).          IX3024.2
+011000         04 FILLER                           PIC X.               IX3024.2
+011100     03 FILLER PIC X(2) VALUE SPACE.                              IX3024.2
+011200     03 COR-ANSI-REFERENCE             PIC X(48) VALUE SPACE.     IX3024.2
+011300 01  CCVS-C-1.                                                    IX3024.2
+011400     02 FILLER  PIC IS X(99)    VALUE IS " FEATURE              PAIX3024.2
+011500-    "SS  PARAGRAPH-NAME                                          IX3024.2
+011600-    "       REMARKS".                                            IX3024.2
+011700     02 FILLER                     PIC X(20)    VALUE SPACE.      IX3024.2
+011800 01  CCVS-C-2.                                                    IX3024.2
+011900     02 FILLER                     PIC X        VALUE SPACE.      IX3024.2
+012000     02 FILLER                     PIC X(6)     VALUE "TESTED".   IX3024.2
+012100     02 FILLER                     PIC X(15)    VALUE SPACE.      IX3024.2
+012200     02 FILLER                     PIC X(4)     VALUE "FAIL".     IX3024.2
+012300     02 FILLER                     PIC X(94)    VALUE SPACE.      IX3024.2
+012400 01  REC-CT                        PIC 99       VALUE ZERO.       IX3024.2
+012500 01  DELETE-COUNTER                PIC 999      VALUE ZERO.       IX3024.2
+012600 01  ERROR-COUNTER                 PIC 999      VALUE ZERO.       IX3024.2
+012700 01  INSPECT-COUNTER               PIC 999      VALUE ZERO.       IX3024.2
+012800 01  PASS-COUNTER                  PIC 999      VALUE ZERO.       IX3024.2
+012900 01  ERROR-HOLD                    PIC 999      VALUE ZERO.       IX3024.2
+013000 01  DUMMY-HOLD                    PIC X(120)   VALUE SPACE.      IX3024.2
+013100 01  RECORD-COUNT                  PIC 9(5)     VALUE ZERO.       IX3024.2
+013200 01  ANSI-REFERENCE                PIC X(48)    VALUE SPACES.     IX3024.2
+013300 01  CCVS-H-1.                                                    IX3024.2
+013400     02  FILLER                    PIC X(39)    VALUE SPACES.     IX3024.2
+013500     02  FILLER                    PIC X(42)    VALUE             IX3024.2
+013600     "OFFICIAL COBOL COMPILER VALIDATION SYSTEM".                 IX3024.2
+013700     02  FILLER                    PIC X(39)    VALUE SPACES.     IX3024.2
+013800 01  CCVS-H-2A.                                                   IX3024.2
+013900   02  FILLER                        PIC X(40)  VALUE SPACE.      IX3024.2
+014000   02  FILLER                        PIC X(7)   VALUE "CCVS85 ".  IX3024.2
+014100   02  FILLER                        PIC XXXX   VALUE             IX3024.2
+014200     "4.2 ".                                                      IX3024.2
+014300   02  FILLER                        PIC X(28)  VALUE             IX3024.2
+014400            " COPY - NOT FOR DISTRIBUTION".                       IX3024.2
+014500   02  FILLER                        PIC X(41)  VALUE SPACE.      IX3024.2
+014600 01  CCVS-H-2B.                                                   IX3024.2
+014700   02  FILLER                        PIC X(15)  VALUE             IX3024.2
+014800            "TEST RESULT OF ".                                    IX3024.2
+014900   02  TEST-ID                       PIC X(9).                    IX3024.2
+015000   02  FILLER                        PIC X(4)   VALUE             IX3024.2
+015100            " IN ".                                               IX3024.2
+015200   02  FILLER                        PIC X(12)  VALUE             IX3024.2
+015300     " HIGH       ".                                              IX3024.2
+015400   02  FILLER                        PIC X(22)  VALUE             IX3024.2
+015500            " LEVEL VALIDATION FOR ".                             IX3024.2
+015600   02  FILLER                        PIC X(58)  VALUE             IX3024.2
+015700     "ON-SITE VALIDATION, NATIONAL INSTITUTE OF STD & TECH.     ".IX3024.2
+015800 01  CCVS-H-3.                                                    IX3024.2
+015900     02  FILLER                      PIC X(34)  VALUE             IX3024.2
+016000            " FOR OFFICIAL USE ONLY    ".                         IX3024.2
+016100     02  FILLER                      PIC X(58)  VALUE             IX3024.2
+016200     "COBOL 85 VERSION 4.2, Apr  1993 SSVG                      ".IX3024.2
+016300     02  FILLER                      PIC X(28)  VALUE             IX3024.2
+016400            "  COPYRIGHT   1985 ".                                IX3024.2
+016500 01  CCVS-E-1.                                                    IX3024.2
+016600     02 FILLER                       PIC X(52)  VALUE SPACE.      IX3024.2
+016700     02 FILLER  PIC X(14) VALUE IS "END OF TEST-  ".              IX3024.2
+016800     02 ID-AGAIN                     PIC X(9).                    IX3024.2
+016900     02 FILLER                       PIC X(45)  VALUE SPACES.     IX3024.2
+017000 01  CCVS-E-2.                                                    IX3024.2
+017100     02  FILLER                      PIC X(31)  VALUE SPACE.      IX3024.2
+017200     02  FILLER                      PIC X(21)  VALUE SPACE.      IX3024.2
+017300     02 CCVS-E-2-2.                                               IX3024.2
+017400         03 ERROR-TOTAL              PIC XXX    VALUE SPACE.      IX3024.2
+017500         03 FILLER                   PIC X      VALUE SPACE.      IX3024.2
+017600         03 ENDER-DESC               PIC X(44)  VALUE             IX3024.2
+017700            "ERRORS ENCOUNTERED".                                 IX3024.2
+017800 01  CCVS-E-3.                                                    IX3024.2
+017900     02  FILLER                      PIC X(22)  VALUE             IX3024.2
+018000            " FOR OFFICIAL USE ONLY".                             IX3024.2
+018100     02  FILLER                      PIC X(12)  VALUE SPACE.      IX3024.2
+018200     02  FILLER                      PIC X(58)  VALUE             IX3024.2
+018300     "ON-SITE VALIDATION, NATIONAL INSTITUTE OF STD & TECH.     ".IX3024.2
+018400     02  FILLER                      PIC X(13)  VALUE SPACE.      IX3024.2
+018500     02 FILLER                       PIC X(15)  VALUE             IX3024.2
+018600             " COPYRIGHT 1985".                                   IX3024.2
+018700 01  CCVS-E-4.                                                    IX3024.2
+018800     02 CCVS-E-4-1                   PIC XXX    VALUE SPACE.      IX3024.2
+018900     02 FILLER                       PIC X(4)   VALUE " OF ".     IX3024.2
+019000     02 CCVS-E-4-2                   PIC XXX    VALUE SPACE.      IX3024.2
+019100     02 FILLER                       PIC X(40)  VALUE             IX3024.2
+019200      "  TESTS WERE EXECUTED SUCCESSFULLY".                       IX3024.2
+019300 01  XXINFO.                                                      IX3024.2
+019400     02 FILLER                       PIC X(19)  VALUE             IX3024.2
+019500            "*** INFORMATION ***".                                IX3024.2
+019600     02 INFO-TEXT.                                                IX3024.2
+019700       04 FILLER                     PIC X(8)   VALUE SPACE.      IX3024.2
+019800       04 XXCOMPUTED                 PIC X(20).                   IX3024.2
+019900       04 FILLER                     PIC X(5)   VALUE SPACE.      IX3024.2
+020000       04 XXCORRECT                  PIC X(20).                   IX3024.2
+020100     02 INF-ANSI-REFERENCE           PIC X(48).                   IX3024.2
+020200 01  HYPHEN-LINE.                                                 IX3024.2
+020300     02 FILLER  PIC IS X VALUE IS SPACE.                          IX3024.2
+020400     02 FILLER  PIC IS X(65)    VALUE IS "*********************** IX3024.2
+020500-    "*****************************************".                 IX3024.2
+020600     02 FILLER  PIC IS X(54)    VALUE IS "*********************** IX3024.2
+020700-    "******************************".                            IX3024.2
+020800 01  CCVS-PGM-ID                     PIC X(9)   VALUE             IX3024.2
+020900     "IX302M".                                                    IX3024.2
+021000 PROCEDURE DIVISION.                                              IX3024.2
+021100 CCVS1 SECTION.                                                   IX3024.2
+021200 OPEN-FILES.                                                      IX3024.2
+021300     OPEN    OUTPUT PRINT-FILE.                                   IX3024.2
+021400     MOVE  CCVS-PGM-ID TO TEST-ID. MOVE CCVS-PGM-ID TO ID-AGAIN.  IX3024.2
+021500     MOVE    SPACE TO TEST-RESULTS.                               IX3024.2
+021600     PERFORM HEAD-ROUTINE THRU COLUMN-NAMES-ROUTINE.              IX3024.2
+021700     GO TO CCVS1-EXIT.                                            IX3024.2
+021800 CLOSE-FILES.                                                     IX3024.2
+021900     PERFORM END-ROUTINE THRU END-ROUTINE-13. CLOSE PRINT-FILE.   IX3024.2
+022000                                                                  IX3024.2
+022100 TERMINATE-CCVS.                                                  IX3024.2
+022112     MOVE     ZERO TO RETURN-CODE.                                IX3024.2
+022124     IF       INSPECT-COUNTER NOT EQUAL TO ZERO                   IX3024.2
+022136              MOVE 4 TO RETURN-CODE.                              IX3024.2
+022148     IF       ERROR-COUNTER NOT EQUAL TO ZERO                     IX3024.2
+022160              MOVE 8 TO RETURN-CODE.                              IX3024.2
+022172     IF       DELETE-COUNTER NOT EQUAL TO ZERO                    IX3024.2
+022184              MOVE 16 TO RETURN-CODE.                             IX3024.2
+022200     STOP     RUN.                                                IX3024.2
+022300 INSPT. MOVE "INSPT" TO P-OR-F. ADD 1 TO INSPECT-COUNTER.         IX3024.2
+022400 PASS.  MOVE "PASS " TO P-OR-F.  ADD 1 TO PASS-COUNTER.           IX3024.2
+022500 FAIL.  MOVE "FAIL*" TO P-OR-F.  ADD 1 TO ERROR-COUNTER.          IX3024.2
+022600 DE-LETE.  MOVE "*****" TO P-OR-F.  ADD 1 TO DELETE-COUNTER.      IX3024.2
+022700     MOVE "****TEST DELETED****" TO RE-MARK.                      IX3024.2
+022800 PRINT-DETAIL.                                                    IX3024.2
+022900     IF REC-CT NOT EQUAL TO ZERO                                  IX3024.2
+023000             MOVE "." TO PARDOT-X                                 IX3024.2
+023100             MOVE REC-CT TO DOTVALUE.                             IX3024.2
+023200     MOVE     TEST-RESULTS TO PRINT-REC. PERFORM WRITE-LINE.      IX3024.2
+023300     IF P-OR-F EQUAL TO "FAIL*"  PERFORM WRITE-LINE               IX3024.2
+023400        PERFORM FAIL-ROUTINE THRU FAIL-ROUTINE-EX                 IX3024.2
+023500          ELSE PERFORM BAIL-OUT THRU BAIL-OUT-EX.                 IX3024.2
+023600     MOVE SPACE TO P-OR-F. MOVE SPACE TO COMPUTED-X.              IX3024.2
+023700     MOVE SPACE TO CORRECT-X.                                     IX3024.2
+023800     IF     REC-CT EQUAL TO ZERO  MOVE SPACE TO PAR-NAME.         IX3024.2
+023900     MOVE     SPACE TO RE-MARK.                                   IX3024.2
+024000 HEAD-ROUTINE.                                                    IX3024.2
+024100     MOVE CCVS-H-1  TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.  IX3024.2
+024200     MOVE CCVS-H-2A TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.  IX3024.2
+024300     MOVE CCVS-H-2B TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.  IX3024.2
+024400     MOVE CCVS-H-3  TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.  IX3024.2
+024500 COLUMN-NAMES-ROUTINE.                                            IX3024.2
+024600     MOVE CCVS-C-1 TO DUMMY-RECORD. PERFORM WRITE-LINE.           IX3024.2
+024700     MOVE CCVS-C-2 TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   IX3024.2
+024800     MOVE HYPHEN-LINE TO DUMMY-RECORD. PERFORM WRITE-LINE.        IX3024.2
+024900 END-ROUTINE.                                                     IX3024.2
+025000     MOVE HYPHEN-LINE TO DUMMY-RECORD. PERFORM WRITE-LINE 5 TIMES.IX3024.2
+025100 END-RTN-EXIT.                                                    IX3024.2
+025200     MOVE CCVS-E-1 TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   IX3024.2
+025300 END-ROUTINE-1.                                                   IX3024.2
+025400      ADD ERROR-COUNTER TO ERROR-HOLD ADD INSPECT-COUNTER TO      IX3024.2
+025500      ERROR-HOLD. ADD DELETE-COUNTER TO ERROR-HOLD.               IX3024.2
+025600      ADD PASS-COUNTER TO ERROR-HOLD.                             IX3024.2
+025700      MOVE PASS-COUNTER TO CCVS-E-4-1.                            IX3024.2
+025800      MOVE ERROR-HOLD TO CCVS-E-4-2.                              IX3024.2
+025900      MOVE CCVS-E-4 TO CCVS-E-2-2.                                IX3024.2
+026000      MOVE CCVS-E-2 TO DUMMY-RECORD PERFORM WRITE-LINE.           IX3024.2
+026100  END-ROUTINE-12.                                                 IX3024.2
+026200      MOVE "TEST(S) FAILED" TO ENDER-DESC.                        IX3024.2
+026300     IF       ERROR-COUNTER IS EQUAL TO ZERO                      IX3024.2
+026400         MOVE "NO " TO ERROR-TOTAL                                IX3024.2
+026500         ELSE                                                     IX3024.2
+026600         MOVE ERROR-COUNTER TO ERROR-TOTAL.                       IX3024.2
+026700     MOVE     CCVS-E-2 TO DUMMY-RECORD.                           IX3024.2
+026800     PERFORM WRITE-LINE.                                          IX3024.2
+026900 END-ROUTINE-13.                                                  IX3024.2
+027000     IF DELETE-COUNTER IS EQUAL TO ZERO                           IX3024.2
+027100         MOVE "NO " TO ERROR-TOTAL  ELSE                          IX3024.2
+027200         MOVE DELETE-COUNTER TO ERROR-TOTAL.                      IX3024.2
+027300     MOVE "TEST(S) DELETED     " TO ENDER-DESC.                   IX3024.2
+027400     MOVE CCVS-E-2 TO DUMMY-RECORD. PERFORM WRITE-LINE.           IX3024.2
+027500      IF   INSPECT-COUNTER EQUAL TO ZERO                          IX3024.2
+027600          MOVE "NO " TO ERROR-TOTAL                               IX3024.2
+027700      ELSE MOVE INSPECT-COUNTER TO ERROR-TOTAL.                   IX3024.2
+027800      MOVE "TEST(S) REQUIRE INSPECTION" TO ENDER-DESC.            IX3024.2
+027900      MOVE CCVS-E-2 TO DUMMY-RECORD. PERFORM WRITE-LINE.          IX3024.2
+028000     MOVE CCVS-E-3 TO DUMMY-RECORD. PERFORM WRITE-LINE.           IX3024.2
+028100 WRITE-LINE.                                                      IX3024.2
+028200     ADD 1 TO RECORD-COUNT.                                       IX3024.2
+028300     IF RECORD-COUNT GREATER 50                                   IX3024.2
+028400         MOVE DUMMY-RECORD TO DUMMY-HOLD                          IX3024.2
+028500         MOVE SPACE TO DUMMY-RECORD                               IX3024.2
+028600         WRITE DUMMY-RECORD AFTER ADVANCING PAGE                  IX3024.2
+028700         MOVE CCVS-C-1 TO DUMMY-RECORD PERFORM WRT-LN             IX3024.2
+028800         MOVE CCVS-C-2 TO DUMMY-RECORD PERFORM WRT-LN 2 TIMES     IX3024.2
+028900         MOVE HYPHEN-LINE TO DUMMY-RECORD PERFORM WRT-LN          IX3024.2
+029000         MOVE DUMMY-HOLD TO DUMMY-RECORD                          IX3024.2
+029100         MOVE ZERO TO RECORD-COUNT.                               IX3024.2
+029200     PERFORM WRT-LN.                                              IX3024.2
+029300 WRT-LN.                                                          IX3024.2
+029400     WRITE    DUMMY-RECORD AFTER ADVANCING 1 LINES.               IX3024.2
+029500     MOVE SPACE TO DUMMY-RECORD.                                  IX3024.2
+029600 BLANK-LINE-PRINT.                                                IX3024.2
+029700     PERFORM WRT-LN.                                              IX3024.2
+029800 FAIL-ROUTINE.                                                    IX3024.2
+029900     IF     COMPUTED-X NOT EQUAL TO SPACE                         IX3024.2
+030000            GO TO   FAIL-ROUTINE-WRITE.                           IX3024.2
+030100     IF     CORRECT-X NOT EQUAL TO SPACE GO TO FAIL-ROUTINE-WRITE.IX3024.2
+030200     MOVE   ANSI-REFERENCE TO INF-ANSI-REFERENCE.                 IX3024.2
+030300     MOVE  "NO FURTHER INFORMATION, SEE PROGRAM." TO INFO-TEXT.   IX3024.2
+030400     MOVE   XXINFO TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   IX3024.2
+030500     MOVE   SPACES TO INF-ANSI-REFERENCE.                         IX3024.2
+030600     GO TO  FAIL-ROUTINE-EX.                                      IX3024.2
+030700 FAIL-ROUTINE-WRITE.                                              IX3024.2
+030800     MOVE   TEST-COMPUTED TO PRINT-REC PERFORM WRITE-LINE         IX3024.2
+030900     MOVE   ANSI-REFERENCE TO COR-ANSI-REFERENCE.                 IX3024.2
+031000     MOVE   TEST-CORRECT TO PRINT-REC PERFORM WRITE-LINE 2 TIMES. IX3024.2
+031100     MOVE   SPACES TO COR-ANSI-REFERENCE.                         IX3024.2
+031200 FAIL-ROUTINE-EX. EXIT.                                           IX3024.2
+031300 BAIL-OUT.                                                        IX3024.2
+031400     IF     COMPUTED-A NOT EQUAL TO SPACE GO TO BAIL-OUT-WRITE.   IX3024.2
+031500     IF     CORRECT-A EQUAL TO SPACE GO TO BAIL-OUT-EX.           IX3024.2
+031600 BAIL-OUT-WRITE.                                                  IX3024.2
+031700     MOVE CORRECT-A TO XXCORRECT. MOVE COMPUTED-A TO XXCOMPUTED.  IX3024.2
+031800     MOVE   ANSI-REFERENCE TO INF-ANSI-REFERENCE.                 IX3024.2
+031900     MOVE   XXINFO TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   IX3024.2
+032000     MOVE   SPACES TO INF-ANSI-REFERENCE.                         IX3024.2
+032100 BAIL-OUT-EX. EXIT.                                               IX3024.2
+032200 CCVS1-EXIT.                                                      IX3024.2
+032300     EXIT.                                                        IX3024.2
+032400 SECT-IX302M-001 SECTION.                                         IX3024.2
+032500 IX-INIT-001.                                                     IX3024.2
+032600     MOVE     "FILE CREATE TFIL" TO FEATURE.                      IX3024.2
+032700     OPEN     OUTPUT TFIL.                                        IX3024.2
+032800     MOVE     ZERO TO VKEY.                                       IX3024.2
+032900 IX-TEST-001.                                                     IX3024.2
+033000     ADD      1 TO VKEY.                                          IX3024.2
+033100     MOVE     VKEY TO RKEY.                                       IX3024.2
+033200     WRITE    FREC                                                IX3024.2
+033300         INVALID KEY GO TO IX-FAIL-001.                           IX3024.2
+033400     IF       VKEY LESS THAN 10                                   IX3024.2
+033500              GO TO IX-TEST-001.                                  IX3024.2
+033600     GO       TO IX-WRITE-001.                                    IX3024.2
+033700 IX-FAIL-001.                                                     IX3024.2
+033800     PERFORM  FAIL.                                               IX3024.2
+033900     MOVE     "WRITE INVALID KEY" TO RE-MARK.                     IX3024.2
+034000 IX-WRITE-001.                                                    IX3024.2
+034100     MOVE     "IX-TEST-001" TO PAR-NAME.                          IX3024.2
+034200     MOVE     "FILE CREATED, LKEY" TO COMPUTED-A.                 IX3024.2
+034300     MOVE     VKEY TO CORRECT-18V0.                               IX3024.2
+034400     PERFORM  PRINT-DETAIL.                                       IX3024.2
+034500     CLOSE    TFIL.                                               IX3024.2
+034600 IX-INIT-002.                                                     IX3024.2
+034700     MOVE     "FILE READ/START TFIL" TO FEATURE.                  IX3024.2
+034800     OPEN     I-O TFIL.                                           IX3024.2
+034900     MOVE     ZERO TO VKEY.                                       IX3024.2
+035000 IX-TEST-002.                                                     IX3024.2
+035100     READ     TFIL NEXT RECORD                                    IX3024.2
+035200         AT END GO TO IX-TEST-002-EX.                             IX3024.2
+035300     ADD      1 TO VKEY.                                          IX3024.2
+035400     IF       RKEY NOT EQUAL TO VKEY                              IX3024.2
+035500              GO TO IX-FAIL-002.                                  IX3024.2
+035600     GO       TO IX-TEST-002.                                     IX3024.2
+035700 IX-FAIL-002.                                                     IX3024.2
+035800     PERFORM  FAIL.                                               IX3024.2
+035900     MOVE     "SEQUENCE OUT OF ORDER ON READ" TO RE-MARK.         IX3024.2
+036000 IX-TEST-002-EX.                                                  IX3024.2
+036100     MOVE     "IX-TEST-002" TO PAR-NAME.                          IX3024.2
+036200     IF       VKEY NOT EQUAL TO 10                                IX3024.2
+036300              PERFORM FAIL                                        IX3024.2
+036400     ELSE                                                         IX3024.2
+036500              PERFORM PASS.                                       IX3024.2
+036600     PERFORM  PRINT-DETAIL.                                       IX3024.2
+036700 IX-TEST-003.                                                     IX3024.2
+036800     MOVE     "IX-TEST-003" TO PAR-NAME.                          IX3024.2
+036900     MOVE     5 TO DKEY.                                          IX3024.2
+037000     MOVE     DKEY TO RKEY.                                       IX3024.2
+037100     START    TFIL KEY IS EQUAL TO RKEY                           IX3024.2
+037200         INVALID KEY GO TO IX-FAIL-003.                           IX3024.2
+037300     READ     TFIL NEXT RECORD                                    IX3024.2
+037400         AT END GO TO IX-FAIL-003.                                IX3024.2
+037500     IF       RKEY NOT EQUAL TO DKEY                              IX3024.2
+037600              GO TO IX-FAIL-003.                                  IX3024.2
+037700     PERFORM  PASS.                                               IX3024.2
+037800     MOVE     "START KEY REPOSITIONED CORRECTLY" TO RE-MARK.      IX3024.2
+037900     GO       TO IX-WRITE-003.                                    IX3024.2
+038000 IX-FAIL-003.                                                     IX3024.2
+038100     PERFORM  FAIL.                                               IX3024.2
+038200     MOVE     "START/READ REPOSITION FAILED" TO RE-MARK.          IX3024.2
+038300 IX-WRITE-003.                                                    IX3024.2
+038400     PERFORM  PRINT-DETAIL.                                       IX3024.2
+038500 IX-TEST-004.                                                     IX3024.2
+038600     MOVE     "IX-TEST-004" TO PAR-NAME.                          IX3024.2
+038700     MOVE     5 TO DKEY.                                          IX3024.2
+038800     MOVE     DKEY TO RKEY.                                       IX3024.2
+038900     START    TFIL KEY IS EQUAL TO RKEY                           IX3024.2
+039000         INVALID KEY GO TO IX-FAIL-004.                           IX3024.2
+039100     READ     TFIL NEXT RECORD                                    IX3024.2
+039200         AT END GO TO IX-FAIL-004.                                IX3024.2
+039300     REWRITE  FREC                                                IX3024.2
+039400         INVALID KEY GO TO IX-FAIL-004.                           IX3024.2
+039500     PERFORM  PASS.                                               IX3024.2
+039600     MOVE     "REWRITE OF CURRENT RECORD ACCEPTED" TO RE-MARK.    IX3024.2
+039700     GO       TO IX-WRITE-004.                                    IX3024.2
+039800 IX-FAIL-004.                                                     IX3024.2
+039900     PERFORM  FAIL.                                               IX3024.2
+040000     MOVE     "REWRITE AFTER START/READ FAILED" TO RE-MARK.       IX3024.2
+040100 IX-WRITE-004.                                                    IX3024.2
+040200     PERFORM  PRINT-DETAIL.                                       IX3024.2
+040300 IX-TEST-005.                                                     IX3024.2
+040400     MOVE     "IX-TEST-005" TO PAR-NAME.                          IX3024.2
+040500     MOVE     10 TO DKEY.                                         IX3024.2
+040600     MOVE     DKEY TO RKEY.                                       IX3024.2
+040700     START    TFIL KEY IS EQUAL TO RKEY                           IX3024.2
+040800         INVALID KEY GO TO IX-FAIL-005.                           IX3024.2
+040900     READ     TFIL NEXT RECORD                                    IX3024.2
+041000         AT END GO TO IX-FAIL-005.                                IX3024.2
+041100     DELETE   TFIL                                                IX3024.2
+041200         INVALID KEY GO TO IX-FAIL-005.                           IX3024.2
+041300     PERFORM  PASS.                                               IX3024.2
+041400     MOVE     "DELETE OF CURRENT RECORD ACCEPTED" TO RE-MARK.     IX3024.2
+041500     GO       TO IX-WRITE-005.                                    IX3024.2
+041600 IX-FAIL-005.                                                     IX3024.2
+041700     PERFORM  FAIL.                                               IX3024.2
+041800     MOVE     "DELETE AFTER START/READ FAILED" TO RE-MARK.        IX3024.2
+041900 IX-WRITE-005.                                                    IX3024.2
+042000     PERFORM  PRINT-DETAIL.                                       IX3024.2
+042100     CLOSE    TFIL.                                               IX3024.2
+042200 IX-INIT-006.                                                     IX3024.2
+042300     MOVE     "FILE CREATE RR-FS1" TO FEATURE.                    IX3024.2
+042400     OPEN     OUTPUT RR-FS1.                                      IX3024.2
+042500     MOVE     ZERO TO VKEY.                                       IX3024.2
+042600 IX-TEST-006.                                                     IX3024.2
+042700     ADD      1 TO VKEY.                                          IX3024.2
+042800     MOVE     VKEY TO FKEY.                                       IX3024.2
+042900     WRITE    RREC                                                IX3024.2
+043000         INVALID KEY GO TO IX-FAIL-006.                           IX3024.2
+043100     IF       VKEY LESS THAN 5                                    IX3024.2
+043200              GO TO IX-TEST-006.                                  IX3024.2
+043300     GO       TO IX-WRITE-006.                                    IX3024.2
+043400 IX-FAIL-006.                                                     IX3024.2
+043500     PERFORM  FAIL.                                               IX3024.2
+043600     MOVE     "WRITE INVALID KEY ON RR-FS1" TO RE-MARK.           IX3024.2
+043700 IX-WRITE-006.                                                    IX3024.2
+043800     MOVE     "IX-TEST-006" TO PAR-NAME.                          IX3024.2
+043900     MOVE     "FILE CREATED, LKEY" TO COMPUTED-A.                 IX3024.2
+044000     MOVE     VKEY TO CORRECT-18V0.                               IX3024.2
+044100     PERFORM  PRINT-DETAIL.                                       IX3024.2
+044200     CLOSE    RR-FS1.                                             IX3024.2
+044150     OPEN     INPUT RR-FS1.                                       IX3024.2
+044165 IX-TEST-007.                                                     IX3024.2
+044170     MOVE     "RANDOM READ RR-FS1" TO FEATURE.                    IX3024.2
+044175     MOVE     3 TO VKEY.                                          IX3024.2
+044180     MOVE     VKEY TO FKEY.                                       IX3024.2
+044185     READ     RR-FS1                                              IX3024.2
+044190             INVALID KEY GO TO IX-FAIL-007.                       IX3024.2
+044195     PERFORM  PASS.                                               IX3024.2
+044200     MOVE     "KEYED READ ACCEPTED" TO RE-MARK.                   IX3024.2
+044205     GO       TO IX-WRITE-007.                                    IX3024.2
+044210 IX-FAIL-007.                                                     IX3024.2
+044215     PERFORM  FAIL.                                               IX3024.2
+044220     MOVE     "KEYED READ REJECTED" TO RE-MARK.                   IX3024.2
+044225 IX-WRITE-007.                                                    IX3024.2
+044230     MOVE     "IX-TEST-007" TO PAR-NAME.                          IX3024.2
+044235     PERFORM  PRINT-DETAIL.                                       IX3024.2
+044240 IX-TEST-008.                                                     IX3024.2
+044245     MOVE     "RANDOM READ INV KEY" TO FEATURE.                   IX3024.2
+044250     MOVE     99 TO VKEY.                                         IX3024.2
+044255     MOVE     VKEY TO FKEY.                                       IX3024.2
+044260     READ     RR-FS1                                              IX3024.2
+044265             INVALID KEY GO TO IX-PASS-008.                       IX3024.2
+044270     PERFORM  FAIL.                                               IX3024.2
+044275     MOVE     "BAD-KEY READ NOT REJECTED" TO RE-MARK.             IX3024.2
+044280     GO       TO IX-WRITE-008.                                    IX3024.2
+044285 IX-PASS-008.                                                     IX3024.2
+044290     PERFORM  PASS.                                               IX3024.2
+044295     MOVE     "BAD-KEY READ REJECTED" TO RE-MARK.                 IX3024.2
+044298 IX-WRITE-008.                                                    IX3024.2
+044305     MOVE     "IX-TEST-008" TO PAR-NAME.                          IX3024.2
+044310     PERFORM  PRINT-DETAIL.                                       IX3024.2
+044312     CLOSE    RR-FS1.                                             IX3024.2
+044300 CCVS-EXIT SECTION.                                               IX3024.2
+044400 CCVS-999999.                                                     IX3024.2
+044500     GO TO CLOSE-FILES.                                           IX3024.2
