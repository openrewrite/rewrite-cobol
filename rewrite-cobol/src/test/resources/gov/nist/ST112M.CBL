@@ -201,6 +201,13 @@
 020100 CLOSE-FILES.                                                     ST1124.2
 020200     PERFORM END-ROUTINE THRU END-ROUTINE-13. CLOSE PRINT-FILE.   ST1124.2
 020300 TERMINATE-CCVS.                                                  ST1124.2
+020312     MOVE     ZERO TO RETURN-CODE.                                ST1124.2
+020324     IF       INSPECT-COUNTER NOT EQUAL TO ZERO                   ST1124.2
+020336              MOVE 4 TO RETURN-CODE.                              ST1124.2
+020348     IF       ERROR-COUNTER NOT EQUAL TO ZERO                     ST1124.2
+020360              MOVE 8 TO RETURN-CODE.                              ST1124.2
+020372     IF       DELETE-COUNTER NOT EQUAL TO ZERO                    ST1124.2
+020384              MOVE 16 TO RETURN-CODE.                             ST1124.2
 020400S    EXIT PROGRAM.                                                ST1124.2
 020500STERMINATE-CALL.                                                  ST1124.2
 020600     STOP     RUN.                                                ST1124.2
@@ -383,4 +390,4 @@
 038300     WRITE   SORT-KEY.                                            ST1124.2
 038400 CCVS-EXIT SECTION.                                               ST1124.2
 038500 CCVS-999999.                                                     ST1124.2
-038600     GO TO   CLOSE-FILES.                                         ST1124.2
\ No newline at end of file
+038600     GO TO   CLOSE-FILES.                                         ST1124.2
