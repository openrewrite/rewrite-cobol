@@ -0,0 +1,410 @@
+000100 IDENTIFICATION DIVISION.                                         ST1334.2
+000200 PROGRAM-ID.                                                      ST1334.2
+000300     ST133A.                                                      ST1334.2
+000400**                                                              * ST1334.2
+000500**                                                              * ST1334.2
+000600**    VALIDATION FOR:-                                       *    ST1334.2
+000700**                                                              * ST1334.2
+000800*    "ON-SITE VALIDATION, NATIONAL INSTITUTE OF STD & TECH.     ".ST1334.2
+000900**                                                              * ST1334.2
+001000*    "COBOL 85 VERSION 4.2, Apr  1993 SSVG                      ".ST1334.2
+001100**                                                              * ST1334.2
+001200***************************************************************** ST1334.2
+001300**                                                              * ST1334.2
+001400**      X-CARDS USED BY THIS PROGRAM ARE :-                  *    ST1334.2
+001500**                                                              * ST1334.2
+001600**        X-55  - SYSTEM PRINTER NAME.                       *    ST1334.2
+001700**        X-82  - SOURCE COMPUTER NAME.                      *    ST1334.2
+001800**        X-83  - OBJECT COMPUTER NAME.                      *    ST1334.2
+001900**                                                              * ST1334.2
+002000***************************************************************** ST1334.2
+002100**                                                              * ST1334.2
+002200**    PROGRAM ST133A BUILDS A SMALL ALTER ... TO PROCEED TO     * ST1334.2
+002300**    CHAIN AND A GO TO ... DEPENDING ON DISPATCH TABLE,        * ST1334.2
+002400**    EXERCISING BOTH LEGACY CONTROL-TRANSFER CONSTRUCTS        * ST1334.2
+002500**    AGAINST THE SAME PASS/FAIL/TEST-RESULTS CONVENTION        * ST1334.2
+002600**    USED ELSEWHERE IN THIS SUITE.                              *ST1334.2
+002700**                                                              * ST1334.2
+002800***************************************************************** ST1334.2
+002900                                                                  ST1334.2
+003000 ENVIRONMENT DIVISION.                                            ST1334.2
+003100 CONFIGURATION SECTION.                                           ST1334.2
+003200 SOURCE-COMPUTER.                                                 ST1334.2
+003300     XXXXX082.                                                    ST1334.2
+003400 OBJECT-COMPUTER.                                                 ST1334.2
+003500     XXXXX083.                                                    ST1334.2
+003600 INPUT-OUTPUT SECTION.                                            ST1334.2
+003700 FILE-CONTROL.                                                    ST1334.2
+003800     SELECT PRINT-FILE ASSIGN TO                                  ST1334.2
+003900     XXXXX055.                                                    ST1334.2
+004000 DATA DIVISION.                                                   ST1334.2
+004100 FILE SECTION.                                                    ST1334.2
+004200 FD  PRINT-FILE.                                                  ST1334.2
+004300 01  PRINT-REC PICTURE X(120).                                    ST1334.2
+004400 01  DUMMY-RECORD PICTURE X(120).                                 ST1334.2
+004500 WORKING-STORAGE SECTION.                                         ST1334.2
+004600 01  WS-ALTER-RESULT           PIC X(20)  VALUE SPACE.            ST1334.2
+004700 01  WS-DISPATCH-SELECTOR      PIC 9      VALUE ZERO.             ST1334.2
+004800 01  WS-DISPATCH-RESULT        PIC X(20)  VALUE SPACE.            ST1334.2
+004900 01  TEST-RESULTS.                                                ST1334.2
+005000     02 FILLER                   PIC X      VALUE SPACE.          ST1334.2
+005100     02 FEATURE                  PIC X(20)  VALUE SPACE.          ST1334.2
+005200     02 FILLER                   PIC X      VALUE SPACE.          ST1334.2
+005300     02 P-OR-F                   PIC X(5)   VALUE SPACE.          ST1334.2
+005400     02 FILLER                   PIC X      VALUE SPACE.          ST1334.2
+005500     02  PAR-NAME.                                                ST1334.2
+005600       03 FILLER                 PIC X(19)  VALUE SPACE.          ST1334.2
+005700       03  PARDOT-X              PIC X      VALUE SPACE.          ST1334.2
+005800       03 DOTVALUE               PIC 99     VALUE ZERO.           ST1334.2
+005900     02 FILLER                   PIC X(8)   VALUE SPACE.          ST1334.2
+006000     02 RE-MARK                  PIC X(61).                       ST1334.2
+006100 01  TEST-COMPUTED.                                               ST1334.2
+006200     02 FILLER                   PIC X(30)  VALUE SPACE.          ST1334.2
+006300     02 FILLER                   PIC X(17)  VALUE                 ST1334.2
+006400            "       COMPUTED=".                                   ST1334.2
+006500     02 COMPUTED-X.                                               ST1334.2
+006600     03 COMPUTED-A               PIC X(20)  VALUE SPACE.          ST1334.2
+006700     03 COMPUTED-N               REDEFINES COMPUTED-A             ST1334.2
+006800                                 PIC -9(9).9(9).                  ST1334.2
+006900     03 COMPUTED-0V18 REDEFINES COMPUTED-A   PIC -.9(18).         ST1334.2
+007000     03 COMPUTED-4V14 REDEFINES COMPUTED-A   PIC -9(4).9(14).     ST1334.2
+007100     03 COMPUTED-14V4 REDEFINES COMPUTED-A   PIC -9(14).9(4).     ST1334.2
+007200     03       CM-18V0 REDEFINES COMPUTED-A.                       ST1334.2
+007300         04 COMPUTED-18V0                    PIC -9(18).          ST1334.2
+007400         04 FILLER                           PIC X.               ST1334.2
+007500     03 FILLER PIC X(50) VALUE SPACE.                             ST1334.2
+007600 01  TEST-CORRECT.                                                ST1334.2
+007700     02 FILLER PIC X(30) VALUE SPACE.                             ST1334.2
+007800     02 FILLER PIC X(17) VALUE "       CORRECT =".                ST1334.2
+007900     02 CORRECT-X.                                                ST1334.2
+008000     03 CORRECT-A                  PIC X(20) VALUE SPACE.         ST1334.2
+008100     03 CORRECT-N    REDEFINES CORRECT-A     PIC -9(9).9(9).      ST1334.2
+008200     03 CORRECT-0V18 REDEFINES CORRECT-A     PIC -.9(18).         ST1334.2
+008300     03 CORRECT-4V14 REDEFINES CORRECT-A     PIC -9(4).9(14).     ST1334.2
+008400     03 CORRECT-14V4 REDEFINES CORRECT-A     PIC -9(14).9(4).     ST1334.2
+008500     03      CR-18V0 REDEFINES CORRECT-A.                         ST1334.2
+008600         04 CORRECT-18V0                     PIC -9(18).          ST1334.2
+008700         04 FILLER                           PIC X.               ST1334.2
+008800     03 FILLER PIC X(2) VALUE SPACE.                              ST1334.2
+008900     03 COR-ANSI-REFERENCE             PIC X(48) VALUE SPACE.     ST1334.2
+009000 01  CCVS-C-1.                                                    ST1334.2
+009100     02 FILLER  PIC IS X(99)    VALUE IS " FEATURE              PAST1334.2
+009200-    "SS  PARAGRAPH-NAME                                          ST1334.2
+009300-    "       REMARKS".                                            ST1334.2
+009400     02 FILLER                     PIC X(20)    VALUE SPACE.      ST1334.2
+009500 01  CCVS-C-2.                                                    ST1334.2
+009600     02 FILLER                     PIC X        VALUE SPACE.      ST1334.2
+009700     02 FILLER                     PIC X(6)     VALUE "TESTED".   ST1334.2
+009800     02 FILLER                     PIC X(15)    VALUE SPACE.      ST1334.2
+009900     02 FILLER                     PIC X(4)     VALUE "FAIL".     ST1334.2
+010000     02 FILLER                     PIC X(94)    VALUE SPACE.      ST1334.2
+010100 01  REC-CT                        PIC 99       VALUE ZERO.       ST1334.2
+010200 01  DELETE-COUNTER                PIC 999      VALUE ZERO.       ST1334.2
+010300 01  ERROR-COUNTER                 PIC 999      VALUE ZERO.       ST1334.2
+010400 01  INSPECT-COUNTER               PIC 999      VALUE ZERO.       ST1334.2
+010500 01  PASS-COUNTER                  PIC 999      VALUE ZERO.       ST1334.2
+010600 01  TOTAL-ERROR                   PIC 999      VALUE ZERO.       ST1334.2
+010700 01  ERROR-HOLD                    PIC 999      VALUE ZERO.       ST1334.2
+010800 01  DUMMY-HOLD                    PIC X(120)   VALUE SPACE.      ST1334.2
+010900 01  RECORD-COUNT                  PIC 9(5)     VALUE ZERO.       ST1334.2
+011000 01  ANSI-REFERENCE                PIC X(48)    VALUE SPACES.     ST1334.2
+011100 01  CCVS-H-1.                                                    ST1334.2
+011200     02  FILLER                    PIC X(39)    VALUE SPACES.     ST1334.2
+011300     02  FILLER                    PIC X(42)    VALUE             ST1334.2
+011400     "OFFICIAL COBOL COMPILER VALIDATION SYSTEM".                 ST1334.2
+011500     02  FILLER                    PIC X(39)    VALUE SPACES.     ST1334.2
+011600 01  CCVS-H-2A.                                                   ST1334.2
+011700   02  FILLER                        PIC X(40)  VALUE SPACE.      ST1334.2
+011800   02  FILLER                        PIC X(7)   VALUE "CCVS85 ".  ST1334.2
+011900   02  FILLER                        PIC XXXX   VALUE             ST1334.2
+012000     "4.2 ".                                                      ST1334.2
+012100   02  FILLER                        PIC X(28)  VALUE             ST1334.2
+012200            " COPY - NOT FOR DISTRIBUTION".                       ST1334.2
+012300   02  FILLER                        PIC X(41)  VALUE SPACE.      ST1334.2
+012400                                                                  ST1334.2
+012500 01  CCVS-H-2B.                                                   ST1334.2
+012600   02  FILLER                        PIC X(15)  VALUE             ST1334.2
+012700            "TEST RESULT OF ".                                    ST1334.2
+012800   02  TEST-ID                       PIC X(9).                    ST1334.2
+012900   02  FILLER                        PIC X(4)   VALUE             ST1334.2
+013000            " IN ".                                               ST1334.2
+013100   02  FILLER                        PIC X(12)  VALUE             ST1334.2
+013200     " HIGH       ".                                              ST1334.2
+013300   02  FILLER                        PIC X(22)  VALUE             ST1334.2
+013400            " LEVEL VALIDATION FOR ".                             ST1334.2
+013500   02  FILLER                        PIC X(58)  VALUE             ST1334.2
+013600     "ON-SITE VALIDATION, NATIONAL INSTITUTE OF STD & TECH.     ".ST1334.2
+013700 01  CCVS-H-3.                                                    ST1334.2
+013800     02  FILLER                      PIC X(34)  VALUE             ST1334.2
+013900            " FOR OFFICIAL USE ONLY    ".                         ST1334.2
+014000     02  FILLER                      PIC X(58)  VALUE             ST1334.2
+014100     "COBOL 85 VERSION 4.2, Apr  1993 SSVG                      ".ST1334.2
+014200     02  FILLER                      PIC X(28)  VALUE             ST1334.2
+014300            "  COPYRIGHT   1985 ".                                ST1334.2
+014400 01  CCVS-E-1.                                                    ST1334.2
+014500     02 FILLER                       PIC X(52)  VALUE SPACE.      ST1334.2
+014600     02 FILLER  PIC X(14) VALUE IS "END OF TEST-  ".              ST1334.2
+014700     02 ID-AGAIN                     PIC X(9).                    ST1334.2
+014800     02 FILLER                       PIC X(45)  VALUE SPACES.     ST1334.2
+014900 01  CCVS-E-2.                                                    ST1334.2
+015000     02  FILLER                      PIC X(31)  VALUE SPACE.      ST1334.2
+015100     02  FILLER                      PIC X(21)  VALUE SPACE.      ST1334.2
+015200     02 CCVS-E-2-2.                                               ST1334.2
+015300         03 ERROR-TOTAL              PIC XXX    VALUE SPACE.      ST1334.2
+015400         03 FILLER                   PIC X      VALUE SPACE.      ST1334.2
+015500         03 ENDER-DESC               PIC X(44)  VALUE             ST1334.2
+015600            "ERRORS ENCOUNTERED".                                 ST1334.2
+015700 01  CCVS-E-3.                                                    ST1334.2
+015800     02  FILLER                      PIC X(22)  VALUE             ST1334.2
+015900            " FOR OFFICIAL USE ONLY".                             ST1334.2
+016000     02  FILLER                      PIC X(12)  VALUE SPACE.      ST1334.2
+016100     02  FILLER                      PIC X(58)  VALUE             ST1334.2
+016200     "ON-SITE VALIDATION, NATIONAL INSTITUTE OF STD & TECH.     ".ST1334.2
+016300     02  FILLER                      PIC X(13)  VALUE SPACE.      ST1334.2
+016400     02 FILLER                       PIC X(15)  VALUE             ST1334.2
+016500             " COPYRIGHT 1985".                                   ST1334.2
+016600 01  CCVS-E-4.                                                    ST1334.2
+016700     02 CCVS-E-4-1                   PIC XXX    VALUE SPACE.      ST1334.2
+016800     02 FILLER                       PIC X(4)   VALUE " OF ".     ST1334.2
+016900     02 CCVS-E-4-2                   PIC XXX    VALUE SPACE.      ST1334.2
+017000     02 FILLER                       PIC X(40)  VALUE             ST1334.2
+017100      "  TESTS WERE EXECUTED SUCCESSFULLY".                       ST1334.2
+017200 01  XXINFO.                                                      ST1334.2
+017300     02 FILLER                       PIC X(19)  VALUE             ST1334.2
+017400            "*** INFORMATION ***".                                ST1334.2
+017500     02 INFO-TEXT.                                                ST1334.2
+017600       04 FILLER                     PIC X(8)   VALUE SPACE.      ST1334.2
+017700       04 XXCOMPUTED                 PIC X(20).                   ST1334.2
+017800       04 FILLER                     PIC X(5)   VALUE SPACE.      ST1334.2
+017900       04 XXCORRECT                  PIC X(20).                   ST1334.2
+018000     02 INF-ANSI-REFERENCE           PIC X(48).                   ST1334.2
+018100 01  HYPHEN-LINE.                                                 ST1334.2
+018200     02 FILLER  PIC IS X VALUE IS SPACE.                          ST1334.2
+018300     02 FILLER  PIC IS X(65)    VALUE IS "*********************** ST1334.2
+018400-    "*****************************************".                 ST1334.2
+018500     02 FILLER  PIC IS X(54)    VALUE IS "*********************** ST1334.2
+018600-    "******************************".                            ST1334.2
+018700 01  CCVS-PGM-ID                     PIC X(9)   VALUE             ST1334.2
+018800     "ST133A".                                                    ST1334.2
+018900 PROCEDURE DIVISION.                                              ST1334.2
+019000 CCVS1 SECTION.                                                   ST1334.2
+019100 OPEN-FILES.                                                      ST1334.2
+019200     OPEN     OUTPUT PRINT-FILE.                                  ST1334.2
+019300     MOVE CCVS-PGM-ID TO TEST-ID. MOVE CCVS-PGM-ID TO ID-AGAIN.   ST1334.2
+019400     MOVE    SPACE TO TEST-RESULTS.                               ST1334.2
+019500     PERFORM  HEAD-ROUTINE THRU COLUMN-NAMES-ROUTINE.             ST1334.2
+019600     GO TO CCVS1-EXIT.                                            ST1334.2
+019700 CLOSE-FILES.                                                     ST1334.2
+019800     PERFORM END-ROUTINE THRU END-ROUTINE-13. CLOSE PRINT-FILE.   ST1334.2
+019900 TERMINATE-CCVS.                                                  ST1334.2
+019912     MOVE     ZERO TO RETURN-CODE.                                ST1334.2
+019924     IF       INSPECT-COUNTER NOT EQUAL TO ZERO                   ST1334.2
+019936              MOVE 4 TO RETURN-CODE.                              ST1334.2
+019948     IF       ERROR-COUNTER NOT EQUAL TO ZERO                     ST1334.2
+019960              MOVE 8 TO RETURN-CODE.                              ST1334.2
+019972     IF       DELETE-COUNTER NOT EQUAL TO ZERO                    ST1334.2
+019984              MOVE 16 TO RETURN-CODE.                             ST1334.2
+020000     STOP     RUN.                                                ST1334.2
+020100 TERMINATE-CALL.                                                  ST1334.2
+020200     STOP     RUN.                                                ST1334.2
+020300 INSPT. MOVE "INSPT" TO P-OR-F. ADD 1 TO INSPECT-COUNTER.         ST1334.2
+020400 PASS.  MOVE "PASS " TO P-OR-F.  ADD 1 TO PASS-COUNTER.           ST1334.2
+020500 FAIL.  MOVE "FAIL*" TO P-OR-F.  ADD 1 TO ERROR-COUNTER.          ST1334.2
+020600 DE-LETE.  MOVE "*****" TO P-OR-F.  ADD 1 TO DELETE-COUNTER.      ST1334.2
+020700     MOVE "****TEST DELETED****" TO RE-MARK.                      ST1334.2
+020800 PRINT-DETAIL.                                                    ST1334.2
+020900     IF REC-CT NOT EQUAL TO ZERO                                  ST1334.2
+021000             MOVE "." TO PARDOT-X                                 ST1334.2
+021100             MOVE REC-CT TO DOTVALUE.                             ST1334.2
+021200     MOVE     TEST-RESULTS TO PRINT-REC. PERFORM WRITE-LINE.      ST1334.2
+021300     IF P-OR-F EQUAL TO "FAIL*"  PERFORM WRITE-LINE               ST1334.2
+021400        PERFORM FAIL-ROUTINE THRU FAIL-ROUTINE-EX                 ST1334.2
+021500          ELSE PERFORM BAIL-OUT THRU BAIL-OUT-EX.                 ST1334.2
+021600     MOVE SPACE TO P-OR-F. MOVE SPACE TO COMPUTED-X.              ST1334.2
+021700     MOVE SPACE TO CORRECT-X.                                     ST1334.2
+021800     IF     REC-CT EQUAL TO ZERO  MOVE SPACE TO PAR-NAME.         ST1334.2
+021900     MOVE     SPACE TO RE-MARK.                                   ST1334.2
+022000 HEAD-ROUTINE.                                                    ST1334.2
+022100     MOVE CCVS-H-1  TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.  ST1334.2
+022200     MOVE CCVS-H-2A TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.  ST1334.2
+022300     MOVE CCVS-H-2B TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.  ST1334.2
+022400     MOVE CCVS-H-3  TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.  ST1334.2
+022500 COLUMN-NAMES-ROUTINE.                                            ST1334.2
+022600     MOVE CCVS-C-1 TO DUMMY-RECORD. PERFORM WRITE-LINE.           ST1334.2
+022700     MOVE CCVS-C-2 TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   ST1334.2
+022800     MOVE HYPHEN-LINE TO DUMMY-RECORD. PERFORM WRITE-LINE.        ST1334.2
+022900 END-ROUTINE.                                                     ST1334.2
+023000     MOVE HYPHEN-LINE TO DUMMY-RECORD. PERFORM WRITE-LINE 5 TIMES.ST1334.2
+023100 END-RTN-EXIT.                                                    ST1334.2
+023200     MOVE CCVS-E-1 TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   ST1334.2
+023300 END-ROUTINE-1.                                                   ST1334.2
+023400      ADD ERROR-COUNTER TO ERROR-HOLD ADD INSPECT-COUNTER TO      ST1334.2
+023500      ERROR-HOLD. ADD DELETE-COUNTER TO ERROR-HOLD.               ST1334.2
+023600      ADD PASS-COUNTER TO ERROR-HOLD.                             ST1334.2
+023700      IF PASS-COUNTER EQUAL TO ERROR-HOLD GO TO END-ROUTINE-12.   ST1334.2
+023800      MOVE PASS-COUNTER TO CCVS-E-4-1.                            ST1334.2
+023900      MOVE ERROR-HOLD TO CCVS-E-4-2.                              ST1334.2
+024000      MOVE CCVS-E-4 TO CCVS-E-2-2.                                ST1334.2
+024100      MOVE CCVS-E-2 TO DUMMY-RECORD PERFORM WRITE-LINE.           ST1334.2
+024200  END-ROUTINE-12.                                                 ST1334.2
+024300      MOVE "TEST(S) FAILED" TO ENDER-DESC.                        ST1334.2
+024400     IF       ERROR-COUNTER IS EQUAL TO ZERO                      ST1334.2
+024500         MOVE "NO " TO ERROR-TOTAL                                ST1334.2
+024600         ELSE                                                     ST1334.2
+024700         MOVE ERROR-COUNTER TO ERROR-TOTAL.                       ST1334.2
+024800     MOVE     CCVS-E-2 TO DUMMY-RECORD.                           ST1334.2
+024900     PERFORM WRITE-LINE.                                          ST1334.2
+025000 END-ROUTINE-13.                                                  ST1334.2
+025100     IF DELETE-COUNTER IS EQUAL TO ZERO                           ST1334.2
+025200         MOVE "NO " TO ERROR-TOTAL  ELSE                          ST1334.2
+025300         MOVE DELETE-COUNTER TO ERROR-TOTAL.                      ST1334.2
+025400     MOVE "TEST(S) DELETED     " TO ENDER-DESC.                   ST1334.2
+025500     MOVE CCVS-E-2 TO DUMMY-RECORD. PERFORM WRITE-LINE.           ST1334.2
+025600      IF   INSPECT-COUNTER EQUAL TO ZERO                          ST1334.2
+025700          MOVE "NO " TO ERROR-TOTAL                               ST1334.2
+025800      ELSE MOVE INSPECT-COUNTER TO ERROR-TOTAL.                   ST1334.2
+025900      MOVE "TEST(S) REQUIRE INSPECTION" TO ENDER-DESC.            ST1334.2
+026000      MOVE CCVS-E-2 TO DUMMY-RECORD. PERFORM WRITE-LINE.          ST1334.2
+026100     MOVE CCVS-E-3 TO DUMMY-RECORD. PERFORM WRITE-LINE.           ST1334.2
+026200 WRITE-LINE.                                                      ST1334.2
+026300     ADD 1 TO RECORD-COUNT.                                       ST1334.2
+026400     IF RECORD-COUNT GREATER 50                                   ST1334.2
+026500         MOVE DUMMY-RECORD TO DUMMY-HOLD                          ST1334.2
+026600         MOVE SPACE TO DUMMY-RECORD                               ST1334.2
+026700         WRITE DUMMY-RECORD AFTER ADVANCING PAGE                  ST1334.2
+026800         MOVE CCVS-C-1 TO DUMMY-RECORD PERFORM WRT-LN             ST1334.2
+026900         MOVE CCVS-C-2 TO DUMMY-RECORD PERFORM WRT-LN 2 TIMES     ST1334.2
+027000         MOVE HYPHEN-LINE TO DUMMY-RECORD PERFORM WRT-LN          ST1334.2
+027100         MOVE DUMMY-HOLD TO DUMMY-RECORD                          ST1334.2
+027200         MOVE ZERO TO RECORD-COUNT.                               ST1334.2
+027300     PERFORM WRT-LN.                                              ST1334.2
+027400 WRT-LN.                                                          ST1334.2
+027500     WRITE    DUMMY-RECORD AFTER ADVANCING 1 LINES.               ST1334.2
+027600     MOVE SPACE TO DUMMY-RECORD.                                  ST1334.2
+027700 BLANK-LINE-PRINT.                                                ST1334.2
+027800     PERFORM WRT-LN.                                              ST1334.2
+027900 FAIL-ROUTINE.                                                    ST1334.2
+028000     IF   COMPUTED-X NOT EQUAL TO SPACE GO TO FAIL-ROUTINE-WRITE. ST1334.2
+028100     IF     CORRECT-X NOT EQUAL TO SPACE GO TO FAIL-ROUTINE-WRITE.ST1334.2
+028200     MOVE   ANSI-REFERENCE TO INF-ANSI-REFERENCE.                 ST1334.2
+028300     MOVE  "NO FURTHER INFORMATION, SEE PROGRAM." TO INFO-TEXT.   ST1334.2
+028400     MOVE   XXINFO TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   ST1334.2
+028500     MOVE   SPACES TO INF-ANSI-REFERENCE.                         ST1334.2
+028600     GO TO  FAIL-ROUTINE-EX.                                      ST1334.2
+028700 FAIL-ROUTINE-WRITE.                                              ST1334.2
+028800     MOVE   TEST-COMPUTED TO PRINT-REC PERFORM WRITE-LINE         ST1334.2
+028900     MOVE   ANSI-REFERENCE TO COR-ANSI-REFERENCE.                 ST1334.2
+029000     MOVE   TEST-CORRECT TO PRINT-REC PERFORM WRITE-LINE 2 TIMES. ST1334.2
+029100     MOVE   SPACES TO COR-ANSI-REFERENCE.                         ST1334.2
+029200 FAIL-ROUTINE-EX. EXIT.                                           ST1334.2
+029300 BAIL-OUT.                                                        ST1334.2
+029400     IF     COMPUTED-A NOT EQUAL TO SPACE GO TO BAIL-OUT-WRITE.   ST1334.2
+029500     IF     CORRECT-A EQUAL TO SPACE GO TO BAIL-OUT-EX.           ST1334.2
+029600 BAIL-OUT-WRITE.                                                  ST1334.2
+029700     MOVE CORRECT-A TO XXCORRECT. MOVE COMPUTED-A TO XXCOMPUTED.  ST1334.2
+029800     MOVE   ANSI-REFERENCE TO INF-ANSI-REFERENCE.                 ST1334.2
+029900     MOVE   XXINFO TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   ST1334.2
+030000     MOVE   SPACES TO INF-ANSI-REFERENCE.                         ST1334.2
+030100 BAIL-OUT-EX. EXIT.                                               ST1334.2
+030200 CCVS1-EXIT.                                                      ST1334.2
+030300     EXIT.                                                        ST1334.2
+030400 SECT-ST133A-001 SECTION.                                         ST1334.2
+030500 ALTER-TEST-001.                                                  ST1334.2
+030600     MOVE "ALTER ORIG TARGET" TO FEATURE.                         ST1334.2
+030700     MOVE "ALTER-TEST-001" TO PAR-NAME.                           ST1334.2
+030800     PERFORM ST133A-ALTERABLE THRU ST133A-ALTER-EXIT.             ST1334.2
+030900     IF        WS-ALTER-RESULT EQUAL TO "ORIGINAL"                ST1334.2
+031000               PERFORM PASS GO TO ALTER-WRITE-001.                ST1334.2
+031100     MOVE      "ALTERABLE GO TO DID NOT REACH ORIGINAL TARGET"    ST1334.2
+031200               TO RE-MARK.                                        ST1334.2
+031300     PERFORM   FAIL.                                              ST1334.2
+031400 ALTER-WRITE-001.                                                 ST1334.2
+031500     PERFORM   PRINT-DETAIL.                                      ST1334.2
+031600 ALTER-TEST-002.                                                  ST1334.2
+031700     MOVE "ALTER REDIRECTED" TO FEATURE.                          ST1334.2
+031800     MOVE "ALTER-TEST-002" TO PAR-NAME.                           ST1334.2
+031900     ALTER ST133A-ALTERABLE TO PROCEED TO ST133A-ALTERED-TARGET.  ST1334.2
+032000     PERFORM ST133A-ALTERABLE THRU ST133A-ALTER-EXIT.             ST1334.2
+032100     IF        WS-ALTER-RESULT EQUAL TO "ALTERED"                 ST1334.2
+032200               PERFORM PASS GO TO ALTER-WRITE-002.                ST1334.2
+032300     MOVE      "ALTER STATEMENT DID NOT REDIRECT THE GO TO"       ST1334.2
+032400               TO RE-MARK.                                        ST1334.2
+032500     PERFORM   FAIL.                                              ST1334.2
+032600 ALTER-WRITE-002.                                                 ST1334.2
+032700     PERFORM   PRINT-DETAIL.                                      ST1334.2
+032800 ALTER-TEST-003.                                                  ST1334.2
+032900     MOVE "ALTER RESTORED" TO FEATURE.                            ST1334.2
+033000     MOVE "ALTER-TEST-003" TO PAR-NAME.                           ST1334.2
+033100     ALTER ST133A-ALTERABLE TO PROCEED TO ST133A-ORIGINAL-TARGET. ST1334.2
+033200     PERFORM ST133A-ALTERABLE THRU ST133A-ALTER-EXIT.             ST1334.2
+033300     IF        WS-ALTER-RESULT EQUAL TO "ORIGINAL"                ST1334.2
+033400               PERFORM PASS GO TO ALTER-WRITE-003.                ST1334.2
+033500     MOVE      "ALTER STATEMENT DID NOT RESTORE ORIGINAL TARGET"  ST1334.2
+033600               TO RE-MARK.                                        ST1334.2
+033700     PERFORM   FAIL.                                              ST1334.2
+033800 ALTER-WRITE-003.                                                 ST1334.2
+033900     PERFORM   PRINT-DETAIL.                                      ST1334.2
+034000 DISPATCH-TEST-001.                                               ST1334.2
+034100     MOVE "GO TO DEPENDING 1" TO FEATURE.                         ST1334.2
+034200     MOVE "DISPATCH-TEST-001" TO PAR-NAME.                        ST1334.2
+034300     MOVE      1 TO WS-DISPATCH-SELECTOR.                         ST1334.2
+034400     PERFORM ST133A-DISPATCH THRU ST133A-DISPATCH-EXIT.           ST1334.2
+034500     IF        WS-DISPATCH-RESULT EQUAL TO "DISPATCH-ONE"         ST1334.2
+034600               PERFORM PASS GO TO DISPATCH-WRITE-001.             ST1334.2
+034700     MOVE      "DEPENDING ON 1 DID NOT DISPATCH TO TARGET ONE"    ST1334.2
+034800               TO RE-MARK.                                        ST1334.2
+034900     PERFORM   FAIL.                                              ST1334.2
+035000 DISPATCH-WRITE-001.                                              ST1334.2
+035100     PERFORM   PRINT-DETAIL.                                      ST1334.2
+035200 DISPATCH-TEST-002.                                               ST1334.2
+035300     MOVE "GO TO DEPENDING 2" TO FEATURE.                         ST1334.2
+035400     MOVE "DISPATCH-TEST-002" TO PAR-NAME.                        ST1334.2
+035500     MOVE      2 TO WS-DISPATCH-SELECTOR.                         ST1334.2
+035600     PERFORM ST133A-DISPATCH THRU ST133A-DISPATCH-EXIT.           ST1334.2
+035700     IF        WS-DISPATCH-RESULT EQUAL TO "DISPATCH-TWO"         ST1334.2
+035800               PERFORM PASS GO TO DISPATCH-WRITE-002.             ST1334.2
+035900     MOVE      "DEPENDING ON 2 DID NOT DISPATCH TO TARGET TWO"    ST1334.2
+036000               TO RE-MARK.                                        ST1334.2
+036100     PERFORM   FAIL.                                              ST1334.2
+036200 DISPATCH-WRITE-002.                                              ST1334.2
+036300     PERFORM   PRINT-DETAIL.                                      ST1334.2
+036400 DISPATCH-TEST-003.                                               ST1334.2
+036500     MOVE "GO TO DEPENDING 3" TO FEATURE.                         ST1334.2
+036600     MOVE "DISPATCH-TEST-003" TO PAR-NAME.                        ST1334.2
+036700     MOVE      3 TO WS-DISPATCH-SELECTOR.                         ST1334.2
+036800     PERFORM ST133A-DISPATCH THRU ST133A-DISPATCH-EXIT.           ST1334.2
+036900     IF        WS-DISPATCH-RESULT EQUAL TO "DISPATCH-THREE"       ST1334.2
+037000               PERFORM PASS GO TO DISPATCH-WRITE-003.             ST1334.2
+037100     MOVE      "DEPENDING ON 3 DID NOT DISPATCH TO TARGET THREE"  ST1334.2
+037200               TO RE-MARK.                                        ST1334.2
+037300     PERFORM   FAIL.                                              ST1334.2
+037400 DISPATCH-WRITE-003.                                              ST1334.2
+037500     PERFORM   PRINT-DETAIL.                                      ST1334.2
+037600 ST133A-ALTERABLE.                                                ST1334.2
+037700     GO TO ST133A-ORIGINAL-TARGET.                                ST1334.2
+037800 ST133A-ORIGINAL-TARGET.                                          ST1334.2
+037900     MOVE "ORIGINAL" TO WS-ALTER-RESULT.                          ST1334.2
+038000     GO TO ST133A-ALTER-EXIT.                                     ST1334.2
+038100 ST133A-ALTERED-TARGET.                                           ST1334.2
+038200     MOVE "ALTERED" TO WS-ALTER-RESULT.                           ST1334.2
+038300     GO TO ST133A-ALTER-EXIT.                                     ST1334.2
+038400 ST133A-ALTER-EXIT.                                               ST1334.2
+038500     EXIT.                                                        ST1334.2
+038600 ST133A-DISPATCH.                                                 ST1334.2
+038700     GO TO ST133A-DISPATCH-1 ST133A-DISPATCH-2 ST133A-DISPATCH-3  ST1334.2
+038800         DEPENDING ON WS-DISPATCH-SELECTOR.                       ST1334.2
+038900     GO TO ST133A-DISPATCH-EXIT.                                  ST1334.2
+039000 ST133A-DISPATCH-1.                                               ST1334.2
+039100     MOVE "DISPATCH-ONE" TO WS-DISPATCH-RESULT.                   ST1334.2
+039200     GO TO ST133A-DISPATCH-EXIT.                                  ST1334.2
+039300 ST133A-DISPATCH-2.                                               ST1334.2
+039400     MOVE "DISPATCH-TWO" TO WS-DISPATCH-RESULT.                   ST1334.2
+039500     GO TO ST133A-DISPATCH-EXIT.                                  ST1334.2
+039600 ST133A-DISPATCH-3.                                               ST1334.2
+039700     MOVE "DISPATCH-THREE" TO WS-DISPATCH-RESULT.                 ST1334.2
+039800     GO TO ST133A-DISPATCH-EXIT.                                  ST1334.2
+039900 ST133A-DISPATCH-EXIT.                                            ST1334.2
+040000     EXIT.                                                        ST1334.2
+040100 CCVS-EXIT SECTION.                                               ST1334.2
+040200 CCVS-999999.                                                     ST1334.2
+040300     GO TO CLOSE-FILES.                                           ST1334.2
