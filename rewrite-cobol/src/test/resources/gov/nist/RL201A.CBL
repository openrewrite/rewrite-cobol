@@ -42,403 +42,448 @@
 004200     XXXXX055.                                                    RL2014.2
 004300     SELECT   RL-FS1 ASSIGN TO                                    RL2014.2
 004400     XXXXP021                                                     RL2014.2
-004500             ORGANIZATION IS RELATIVE.                            RL2014.2
-004600*    ABSENCE OF THE ACCESS CLAUSE IS TREATED AS THOUGH            RL2014.2
-004700*     SEQUENTIAL HAD BEEN SPECIFIED.                              RL2014.2
-004800 DATA DIVISION.                                                   RL2014.2
-004900 FILE SECTION.                                                    RL2014.2
-005000 FD  PRINT-FILE.                                                  RL2014.2
-005100 01  PRINT-REC PICTURE X(120).                                    RL2014.2
-005200 01  DUMMY-RECORD PICTURE X(120).                                 RL2014.2
-005300 FD  RL-FS1                                                       RL2014.2
-005400     LABEL RECORDS STANDARD                                       RL2014.2
-005500C    VALUE OF                                                     RL2014.2
-005600C    XXXXX074                                                     RL2014.2
-005700C    IS                                                           RL2014.2
-005800C    XXXXX075                                                     RL2014.2
-005900G    XXXXX069                                                     RL2014.2
-006000     BLOCK CONTAINS 1 RECORDS                                     RL2014.2
-006100     RECORD CONTAINS 120 CHARACTERS.                              RL2014.2
-006200 01  RL-FS1R1-F-G-120.                                            RL2014.2
-006300     02 FILLER PIC X(120).                                        RL2014.2
-006400 WORKING-STORAGE SECTION.                                         RL2014.2
-006500 01  WRK-CS-09V00 PIC S9(9) USAGE COMP VALUE ZERO.                RL2014.2
-006600 01  FILE-RECORD-INFORMATION-REC.                                 RL2014.2
-006700     03 FILE-RECORD-INFO-SKELETON.                                RL2014.2
-006800        05 FILLER                 PICTURE X(48)       VALUE       RL2014.2
-006900             "FILE=      ,RECORD=      /0,RECNO=000000,UPDT=00".  RL2014.2
-007000        05 FILLER                 PICTURE X(46)       VALUE       RL2014.2
-007100             ",ODO=0000,PGM=     ,LRECL=000000,BLKSIZ  =0000".    RL2014.2
-007200        05 FILLER                 PICTURE X(26)       VALUE       RL2014.2
-007300             ",LFIL=000000,ORG=  ,LBLR= ".                        RL2014.2
-007400        05 FILLER                 PICTURE X(37)       VALUE       RL2014.2
-007500             ",RECKEY=                             ".             RL2014.2
-007600        05 FILLER                 PICTURE X(38)       VALUE       RL2014.2
-007700             ",ALTKEY1=                             ".            RL2014.2
-007800        05 FILLER                 PICTURE X(38)       VALUE       RL2014.2
-007900             ",ALTKEY2=                             ".            RL2014.2
-008000        05 FILLER                 PICTURE X(7)        VALUE SPACE.RL2014.2
-008100     03 FILE-RECORD-INFO          OCCURS  10  TIMES.              RL2014.2
-008200        05 FILE-RECORD-INFO-P1-120.                               RL2014.2
-008300           07 FILLER              PIC X(5).                       RL2014.2
-008400           07 XFILE-NAME           PIC X(6).                      RL2014.2
-008500           07 FILLER              PIC X(8).                       RL2014.2
-008600           07 XRECORD-NAME         PIC X(6).                      RL2014.2
-008700           07 FILLER              PIC X(1).                       RL2014.2
-008800           07 REELUNIT-NUMBER     PIC 9(1).                       RL2014.2
-008900           07 FILLER              PIC X(7).                       RL2014.2
-009000           07 XRECORD-NUMBER       PIC 9(6).                      RL2014.2
-009100           07 FILLER              PIC X(6).                       RL2014.2
-009200           07 UPDATE-NUMBER       PIC 9(2).                       RL2014.2
-009300           07 FILLER              PIC X(5).                       RL2014.2
-009400           07 ODO-NUMBER          PIC 9(4).                       RL2014.2
-009500           07 FILLER              PIC X(5).                       RL2014.2
-009600           07 XPROGRAM-NAME        PIC X(5).                      RL2014.2
-009700           07 FILLER              PIC X(7).                       RL2014.2
-009800           07 XRECORD-LENGTH       PIC 9(6).                      RL2014.2
-009900           07 FILLER              PIC X(7).                       RL2014.2
-010000           07 CHARS-OR-RECORDS    PIC X(2).                       RL2014.2
-010100           07 FILLER              PIC X(1).                       RL2014.2
-010200           07 XBLOCK-SIZE          PIC 9(4).                      RL2014.2
-010300           07 FILLER              PIC X(6).                       RL2014.2
-010400           07 RECORDS-IN-FILE     PIC 9(6).                       RL2014.2
-010500           07 FILLER              PIC X(5).                       RL2014.2
-010600           07 XFILE-ORGANIZATION   PIC X(2).                      RL2014.2
+004500             ORGANIZATION IS RELATIVE                             RL2014.2
+004600             STATUS RL-FS1-STATUS.                                RL2014.2
+004700*    ABSENCE OF THE ACCESS CLAUSE IS TREATED AS THOUGH            RL2014.2
+004800*     SEQUENTIAL HAD BEEN SPECIFIED.                              RL2014.2
+004900 DATA DIVISION.                                                   RL2014.2
+005000 FILE SECTION.                                                    RL2014.2
+005100 FD  PRINT-FILE.                                                  RL2014.2
+005200 01  PRINT-REC PICTURE X(120).                                    RL2014.2
+005300 01  DUMMY-RECORD PICTURE X(120).                                 RL2014.2
+005400 FD  RL-FS1                                                       RL2014.2
+005500     LABEL RECORDS STANDARD                                       RL2014.2
+005600C    VALUE OF                                                     RL2014.2
+005700C    XXXXX074                                                     RL2014.2
+005800C    IS                                                           RL2014.2
+005900C    XXXXX075                                                     RL2014.2
+006000G    XXXXX069                                                     RL2014.2
+006100     BLOCK CONTAINS 1 RECORDS                                     RL2014.2
+006200     RECORD CONTAINS 120 CHARACTERS.                              RL2014.2
+006300 01  RL-FS1R1-F-G-120.                                            RL2014.2
+006400     02 FILLER PIC X(120).                                        RL2014.2
+006500 WORKING-STORAGE SECTION.                                         RL2014.2
+006600 01  RL-FS1-STATUS         PIC XX.                                RL2014.2
+006700 01  FS-EXPECTED-STATUS    PIC XX VALUE "00".                     RL2014.2
+006800 01  FS-CHECK-TAG          PIC X(16) VALUE SPACE.                 RL2014.2
+006900 01  WRK-CS-09V00 PIC S9(9) USAGE COMP VALUE ZERO.                RL2014.2
+007000 01  FILE-RECORD-INFORMATION-REC.                                 RL2014.2
+007100     03 FILE-RECORD-INFO-SKELETON.                                RL2014.2
+007200        05 FILLER                 PICTURE X(48)       VALUE       RL2014.2
+007300             "FILE=      ,RECORD=      /0,RECNO=000000,UPDT=00".  RL2014.2
+007400        05 FILLER                 PICTURE X(46)       VALUE       RL2014.2
+007500             ",ODO=0000,PGM=     ,LRECL=000000,BLKSIZ  =0000".    RL2014.2
+007600        05 FILLER                 PICTURE X(26)       VALUE       RL2014.2
+007700             ",LFIL=000000,ORG=  ,LBLR= ".                        RL2014.2
+007800        05 FILLER                 PICTURE X(37)       VALUE       RL2014.2
+007900             ",RECKEY=                             ".             RL2014.2
+008000        05 FILLER                 PICTURE X(38)       VALUE       RL2014.2
+008100             ",ALTKEY1=                             ".            RL2014.2
+008200        05 FILLER                 PICTURE X(38)       VALUE       RL2014.2
+008300             ",ALTKEY2=                             ".            RL2014.2
+008400        05 FILLER                 PICTURE X(7)        VALUE SPACE.RL2014.2
+008500     03 FILE-RECORD-INFO          OCCURS  10  TIMES.              RL2014.2
+008600        05 FILE-RECORD-INFO-P1-120.                               RL2014.2
+008700           07 FILLER              PIC X(5).                       RL2014.2
+008800           07 XFILE-NAME           PIC X(6).                      RL2014.2
+008900           07 FILLER              PIC X(8).                       RL2014.2
+009000           07 XRECORD-NAME         PIC X(6).                      RL2014.2
+009100           07 FILLER              PIC X(1).                       RL2014.2
+009200           07 REELUNIT-NUMBER     PIC 9(1).                       RL2014.2
+009300           07 FILLER              PIC X(7).                       RL2014.2
+009400           07 XRECORD-NUMBER       PIC 9(6).                      RL2014.2
+009500           07 FILLER              PIC X(6).                       RL2014.2
+009600           07 UPDATE-NUMBER       PIC 9(2).                       RL2014.2
+009700           07 FILLER              PIC X(5).                       RL2014.2
+009800           07 ODO-NUMBER          PIC 9(4).                       RL2014.2
+009900           07 FILLER              PIC X(5).                       RL2014.2
+010000           07 XPROGRAM-NAME        PIC X(5).                      RL2014.2
+010100           07 FILLER              PIC X(7).                       RL2014.2
+010200           07 XRECORD-LENGTH       PIC 9(6).                      RL2014.2
+010300           07 FILLER              PIC X(7).                       RL2014.2
+010400           07 CHARS-OR-RECORDS    PIC X(2).                       RL2014.2
+010500           07 FILLER              PIC X(1).                       RL2014.2
+010600           07 XBLOCK-SIZE          PIC 9(4).                      RL2014.2
 010700           07 FILLER              PIC X(6).                       RL2014.2
-010800           07 XLABEL-TYPE          PIC X(1).                      RL2014.2
-010900        05 FILE-RECORD-INFO-P121-240.                             RL2014.2
-011000           07 FILLER              PIC X(8).                       RL2014.2
-011100           07 XRECORD-KEY          PIC X(29).                     RL2014.2
-011200           07 FILLER              PIC X(9).                       RL2014.2
-011300           07 ALTERNATE-KEY1      PIC X(29).                      RL2014.2
-011400           07 FILLER              PIC X(9).                       RL2014.2
-011500           07 ALTERNATE-KEY2      PIC X(29).                      RL2014.2
-011600           07 FILLER              PIC X(7).                       RL2014.2
-011700 01  TEST-RESULTS.                                                RL2014.2
-011800     02 FILLER                   PIC X      VALUE SPACE.          RL2014.2
-011900     02 FEATURE                  PIC X(20)  VALUE SPACE.          RL2014.2
-012000     02 FILLER                   PIC X      VALUE SPACE.          RL2014.2
-012100     02 P-OR-F                   PIC X(5)   VALUE SPACE.          RL2014.2
+010800           07 RECORDS-IN-FILE     PIC 9(6).                       RL2014.2
+010900           07 FILLER              PIC X(5).                       RL2014.2
+011000           07 XFILE-ORGANIZATION   PIC X(2).                      RL2014.2
+011100           07 FILLER              PIC X(6).                       RL2014.2
+011200           07 XLABEL-TYPE          PIC X(1).                      RL2014.2
+011300        05 FILE-RECORD-INFO-P121-240.                             RL2014.2
+011400           07 FILLER              PIC X(8).                       RL2014.2
+011500           07 XRECORD-KEY          PIC X(29).                     RL2014.2
+011600           07 FILLER              PIC X(9).                       RL2014.2
+011700           07 ALTERNATE-KEY1      PIC X(29).                      RL2014.2
+011800           07 FILLER              PIC X(9).                       RL2014.2
+011900           07 ALTERNATE-KEY2      PIC X(29).                      RL2014.2
+012000           07 FILLER              PIC X(7).                       RL2014.2
+012100 01  TEST-RESULTS.                                                RL2014.2
 012200     02 FILLER                   PIC X      VALUE SPACE.          RL2014.2
-012300     02  PAR-NAME.                                                RL2014.2
-012400       03 FILLER                 PIC X(19)  VALUE SPACE.          RL2014.2
-012500       03  PARDOT-X              PIC X      VALUE SPACE.          RL2014.2
-012600       03 DOTVALUE               PIC 99     VALUE ZERO.           RL2014.2
-012700     02 FILLER                   PIC X(8)   VALUE SPACE.          RL2014.2
-012800     02 RE-MARK                  PIC X(61).                       RL2014.2
-012900 01  TEST-COMPUTED.                                               RL2014.2
-013000     02 FILLER                   PIC X(30)  VALUE SPACE.          RL2014.2
-013100     02 FILLER                   PIC X(17)  VALUE                 RL2014.2
-013200            "       COMPUTED=".                                   RL2014.2
-013300     02 COMPUTED-X.                                               RL2014.2
-013400     03 COMPUTED-A               PIC X(20)  VALUE SPACE.          RL2014.2
-013500     03 COMPUTED-N               REDEFINES COMPUTED-A             RL2014.2
-013600                                 PIC -9(9).9(9).                  RL2014.2
-013700     03 COMPUTED-0V18 REDEFINES COMPUTED-A   PIC -.9(18).         RL2014.2
-013800     03 COMPUTED-4V14 REDEFINES COMPUTED-A   PIC -9(4).9(14).     RL2014.2
-013900     03 COMPUTED-14V4 REDEFINES COMPUTED-A   PIC -9(14).9(4).     RL2014.2
-014000     03       CM-18V0 REDEFINES COMPUTED-A.                       RL2014.2
-014100         04 COMPUTED-18V0                    PIC -9(18).          RL2014.2
-014200         04 FILLER                           PIC X.               RL2014.2
-014300     03 FILLER PIC X(50) VALUE SPACE.                             RL2014.2
-014400 01  TEST-CORRECT.                                                RL2014.2
-014500     02 FILLER PIC X(30) VALUE SPACE.                             RL2014.2
-014600     02 FILLER PIC X(17) VALUE "       CORRECT =".                RL2014.2
-014700     02 CORRECT-X.                                                RL2014.2
-014800     03 CORRECT-A                  PIC X(20) VALUE SPACE.         RL2014.2
-014900     03 CORRECT-N    REDEFINES CORRECT-A     PIC -9(9).9(9).      RL2014.2
-015000     03 CORRECT-0V18 REDEFINES CORRECT-A     PIC -.9(18).         RL2014.2
-015100     03 CORRECT-4V14 REDEFINES CORRECT-A     PIC -9(4).9(14).     RL2014.2
-015200     03 CORRECT-14V4 REDEFINES CORRECT-A     PIC -9(14).9(4).     RL2014.2
-015300     03      CR-18V0 REDEFINES CORRECT-A.                         RL2014.2
-015400         04 CORRECT-18V0                     PIC -9(18).          RL2014.2
-015500         04 FILLER                           PIC X.               RL2014.2
-015600     03 FILLER PIC X(2) VALUE SPACE.                              RL2014.2
-015700     03 COR-ANSI-REFERENCE             PIC X(48) VALUE SPACE.     RL2014.2
-015800 01  CCVS-C-1.                                                    RL2014.2
-015900     02 FILLER  PIC IS X(99)    VALUE IS " FEATURE              PARL2014.2
-016000-    "SS  PARAGRAPH-NAME                                          RL2014.2
-016100-    "       REMARKS".                                            RL2014.2
-016200     02 FILLER                     PIC X(20)    VALUE SPACE.      RL2014.2
-016300 01  CCVS-C-2.                                                    RL2014.2
-016400     02 FILLER                     PIC X        VALUE SPACE.      RL2014.2
-016500     02 FILLER                     PIC X(6)     VALUE "TESTED".   RL2014.2
-016600     02 FILLER                     PIC X(15)    VALUE SPACE.      RL2014.2
-016700     02 FILLER                     PIC X(4)     VALUE "FAIL".     RL2014.2
-016800     02 FILLER                     PIC X(94)    VALUE SPACE.      RL2014.2
-016900 01  REC-SKL-SUB                   PIC 9(2)     VALUE ZERO.       RL2014.2
-017000 01  REC-CT                        PIC 99       VALUE ZERO.       RL2014.2
-017100 01  DELETE-COUNTER                PIC 999      VALUE ZERO.       RL2014.2
-017200 01  ERROR-COUNTER                 PIC 999      VALUE ZERO.       RL2014.2
-017300 01  INSPECT-COUNTER               PIC 999      VALUE ZERO.       RL2014.2
-017400 01  PASS-COUNTER                  PIC 999      VALUE ZERO.       RL2014.2
-017500 01  TOTAL-ERROR                   PIC 999      VALUE ZERO.       RL2014.2
-017600 01  ERROR-HOLD                    PIC 999      VALUE ZERO.       RL2014.2
-017700 01  DUMMY-HOLD                    PIC X(120)   VALUE SPACE.      RL2014.2
-017800 01  RECORD-COUNT                  PIC 9(5)     VALUE ZERO.       RL2014.2
-017900 01  ANSI-REFERENCE                PIC X(48)    VALUE SPACES.     RL2014.2
-018000 01  CCVS-H-1.                                                    RL2014.2
-018100     02  FILLER                    PIC X(39)    VALUE SPACES.     RL2014.2
-018200     02  FILLER                    PIC X(42)    VALUE             RL2014.2
-018300     "OFFICIAL COBOL COMPILER VALIDATION SYSTEM".                 RL2014.2
-018400     02  FILLER                    PIC X(39)    VALUE SPACES.     RL2014.2
-018500 01  CCVS-H-2A.                                                   RL2014.2
-018600   02  FILLER                        PIC X(40)  VALUE SPACE.      RL2014.2
-018700   02  FILLER                        PIC X(7)   VALUE "CCVS85 ".  RL2014.2
-018800   02  FILLER                        PIC XXXX   VALUE             RL2014.2
-018900     "4.2 ".                                                      RL2014.2
-019000   02  FILLER                        PIC X(28)  VALUE             RL2014.2
-019100            " COPY - NOT FOR DISTRIBUTION".                       RL2014.2
-019200   02  FILLER                        PIC X(41)  VALUE SPACE.      RL2014.2
-019300                                                                  RL2014.2
-019400 01  CCVS-H-2B.                                                   RL2014.2
-019500   02  FILLER                        PIC X(15)  VALUE             RL2014.2
-019600            "TEST RESULT OF ".                                    RL2014.2
-019700   02  TEST-ID                       PIC X(9).                    RL2014.2
-019800   02  FILLER                        PIC X(4)   VALUE             RL2014.2
-019900            " IN ".                                               RL2014.2
-020000   02  FILLER                        PIC X(12)  VALUE             RL2014.2
-020100     " HIGH       ".                                              RL2014.2
-020200   02  FILLER                        PIC X(22)  VALUE             RL2014.2
-020300            " LEVEL VALIDATION FOR ".                             RL2014.2
-020400   02  FILLER                        PIC X(58)  VALUE             RL2014.2
-020500     "ON-SITE VALIDATION, NATIONAL INSTITUTE OF STD & TECH.     ".RL2014.2
-020600 01  CCVS-H-3.                                                    RL2014.2
-020700     02  FILLER                      PIC X(34)  VALUE             RL2014.2
-020800            " FOR OFFICIAL USE ONLY    ".                         RL2014.2
-020900     02  FILLER                      PIC X(58)  VALUE             RL2014.2
-021000     "COBOL 85 VERSION 4.2, Apr  1993 SSVG                      ".RL2014.2
-021100     02  FILLER                      PIC X(28)  VALUE             RL2014.2
-021200            "  COPYRIGHT   1985 ".                                RL2014.2
-021300 01  CCVS-E-1.                                                    RL2014.2
-021400     02 FILLER                       PIC X(52)  VALUE SPACE.      RL2014.2
-021500     02 FILLER  PIC X(14) VALUE IS "END OF TEST-  ".              RL2014.2
-021600     02 ID-AGAIN                     PIC X(9).                    RL2014.2
-021700     02 FILLER                       PIC X(45)  VALUE SPACES.     RL2014.2
-021800 01  CCVS-E-2.                                                    RL2014.2
-021900     02  FILLER                      PIC X(31)  VALUE SPACE.      RL2014.2
-022000     02  FILLER                      PIC X(21)  VALUE SPACE.      RL2014.2
-022100     02 CCVS-E-2-2.                                               RL2014.2
-022200         03 ERROR-TOTAL              PIC XXX    VALUE SPACE.      RL2014.2
-022300         03 FILLER                   PIC X      VALUE SPACE.      RL2014.2
-022400         03 ENDER-DESC               PIC X(44)  VALUE             RL2014.2
-022500            "ERRORS ENCOUNTERED".                                 RL2014.2
-022600 01  CCVS-E-3.                                                    RL2014.2
-022700     02  FILLER                      PIC X(22)  VALUE             RL2014.2
-022800            " FOR OFFICIAL USE ONLY".                             RL2014.2
-022900     02  FILLER                      PIC X(12)  VALUE SPACE.      RL2014.2
-023000     02  FILLER                      PIC X(58)  VALUE             RL2014.2
-023100     "ON-SITE VALIDATION, NATIONAL INSTITUTE OF STD & TECH.     ".RL2014.2
-023200     02  FILLER                      PIC X(13)  VALUE SPACE.      RL2014.2
-023300     02 FILLER                       PIC X(15)  VALUE             RL2014.2
-023400             " COPYRIGHT 1985".                                   RL2014.2
-023500 01  CCVS-E-4.                                                    RL2014.2
-023600     02 CCVS-E-4-1                   PIC XXX    VALUE SPACE.      RL2014.2
-023700     02 FILLER                       PIC X(4)   VALUE " OF ".     RL2014.2
-023800     02 CCVS-E-4-2                   PIC XXX    VALUE SPACE.      RL2014.2
-023900     02 FILLER                       PIC X(40)  VALUE             RL2014.2
-024000      "  TESTS WERE EXECUTED SUCCESSFULLY".                       RL2014.2
-024100 01  XXINFO.                                                      RL2014.2
-024200     02 FILLER                       PIC X(19)  VALUE             RL2014.2
-024300            "*** INFORMATION ***".                                RL2014.2
-024400     02 INFO-TEXT.                                                RL2014.2
-024500       04 FILLER                     PIC X(8)   VALUE SPACE.      RL2014.2
-024600       04 XXCOMPUTED                 PIC X(20).                   RL2014.2
-024700       04 FILLER                     PIC X(5)   VALUE SPACE.      RL2014.2
-024800       04 XXCORRECT                  PIC X(20).                   RL2014.2
-024900     02 INF-ANSI-REFERENCE           PIC X(48).                   RL2014.2
-025000 01  HYPHEN-LINE.                                                 RL2014.2
-025100     02 FILLER  PIC IS X VALUE IS SPACE.                          RL2014.2
-025200     02 FILLER  PIC IS X(65)    VALUE IS "************************RL2014.2
-025300-    "*****************************************".                 RL2014.2
-025400     02 FILLER  PIC IS X(54)    VALUE IS "************************RL2014.2
-025500-    "******************************".                            RL2014.2
-025600 01  CCVS-PGM-ID                     PIC X(9)   VALUE             RL2014.2
-025700     "RL201A".                                                    RL2014.2
-025800 PROCEDURE DIVISION.                                              RL2014.2
-025900 CCVS1 SECTION.                                                   RL2014.2
-026000 OPEN-FILES.                                                      RL2014.2
-026100     OPEN    OUTPUT PRINT-FILE.                                   RL2014.2
-026200     MOVE  CCVS-PGM-ID TO TEST-ID. MOVE CCVS-PGM-ID TO ID-AGAIN.  RL2014.2
-026300     MOVE    SPACE TO TEST-RESULTS.                               RL2014.2
-026400     PERFORM HEAD-ROUTINE THRU COLUMN-NAMES-ROUTINE.              RL2014.2
-026500     MOVE    ZERO TO REC-SKL-SUB.                                 RL2014.2
-026600     PERFORM CCVS-INIT-FILE 9 TIMES.                              RL2014.2
-026700 CCVS-INIT-FILE.                                                  RL2014.2
-026800     ADD     1 TO REC-SKL-SUB.                                    RL2014.2
-026900     MOVE    FILE-RECORD-INFO-SKELETON                            RL2014.2
-027000          TO FILE-RECORD-INFO (REC-SKL-SUB).                      RL2014.2
-027100 CCVS-INIT-EXIT.                                                  RL2014.2
-027200     GO TO CCVS1-EXIT.                                            RL2014.2
-027300 CLOSE-FILES.                                                     RL2014.2
-027400     PERFORM END-ROUTINE THRU END-ROUTINE-13. CLOSE PRINT-FILE.   RL2014.2
-027500 TERMINATE-CCVS.                                                  RL2014.2
-027600S    EXIT PROGRAM.                                                RL2014.2
-027700STERMINATE-CALL.                                                  RL2014.2
-027800     STOP     RUN.                                                RL2014.2
-027900 INSPT. MOVE "INSPT" TO P-OR-F. ADD 1 TO INSPECT-COUNTER.         RL2014.2
-028000 PASS.  MOVE "PASS " TO P-OR-F.  ADD 1 TO PASS-COUNTER.           RL2014.2
-028100 FAIL.  MOVE "FAIL*" TO P-OR-F.  ADD 1 TO ERROR-COUNTER.          RL2014.2
-028200 DE-LETE.  MOVE "*****" TO P-OR-F.  ADD 1 TO DELETE-COUNTER.      RL2014.2
-028300     MOVE "****TEST DELETED****" TO RE-MARK.                      RL2014.2
-028400 PRINT-DETAIL.                                                    RL2014.2
-028500     IF REC-CT NOT EQUAL TO ZERO                                  RL2014.2
-028600             MOVE "." TO PARDOT-X                                 RL2014.2
-028700             MOVE REC-CT TO DOTVALUE.                             RL2014.2
-028800     MOVE     TEST-RESULTS TO PRINT-REC. PERFORM WRITE-LINE.      RL2014.2
-028900     IF P-OR-F EQUAL TO "FAIL*"  PERFORM WRITE-LINE               RL2014.2
-029000        PERFORM FAIL-ROUTINE THRU FAIL-ROUTINE-EX                 RL2014.2
-029100          ELSE PERFORM BAIL-OUT THRU BAIL-OUT-EX.                 RL2014.2
-029200     MOVE SPACE TO P-OR-F. MOVE SPACE TO COMPUTED-X.              RL2014.2
-029300     MOVE SPACE TO CORRECT-X.                                     RL2014.2
-029400     IF     REC-CT EQUAL TO ZERO  MOVE SPACE TO PAR-NAME.         RL2014.2
-029500     MOVE     SPACE TO RE-MARK.                                   RL2014.2
-029600 HEAD-ROUTINE.                                                    RL2014.2
-029700     MOVE CCVS-H-1  TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.  RL2014.2
-029800     MOVE CCVS-H-2A TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.  RL2014.2
-029900     MOVE CCVS-H-2B TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.  RL2014.2
-030000     MOVE CCVS-H-3  TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.  RL2014.2
-030100 COLUMN-NAMES-ROUTINE.                                            RL2014.2
-030200     MOVE CCVS-C-1 TO DUMMY-RECORD. PERFORM WRITE-LINE.           RL2014.2
-030300     MOVE CCVS-C-2 TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   RL2014.2
-030400     MOVE HYPHEN-LINE TO DUMMY-RECORD. PERFORM WRITE-LINE.        RL2014.2
-030500 END-ROUTINE.                                                     RL2014.2
-030600     MOVE HYPHEN-LINE TO DUMMY-RECORD. PERFORM WRITE-LINE 5 TIMES.RL2014.2
-030700 END-RTN-EXIT.                                                    RL2014.2
-030800     MOVE CCVS-E-1 TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   RL2014.2
-030900 END-ROUTINE-1.                                                   RL2014.2
-031000      ADD ERROR-COUNTER TO ERROR-HOLD ADD INSPECT-COUNTER TO      RL2014.2
-031100      ERROR-HOLD. ADD DELETE-COUNTER TO ERROR-HOLD.               RL2014.2
-031200      ADD PASS-COUNTER TO ERROR-HOLD.                             RL2014.2
-031300*     IF PASS-COUNTER EQUAL TO ERROR-HOLD GO TO END-ROUTINE-12.   RL2014.2
-031400      MOVE PASS-COUNTER TO CCVS-E-4-1.                            RL2014.2
-031500      MOVE ERROR-HOLD TO CCVS-E-4-2.                              RL2014.2
-031600      MOVE CCVS-E-4 TO CCVS-E-2-2.                                RL2014.2
-031700      MOVE CCVS-E-2 TO DUMMY-RECORD PERFORM WRITE-LINE.           RL2014.2
-031800  END-ROUTINE-12.                                                 RL2014.2
-031900      MOVE "TEST(S) FAILED" TO ENDER-DESC.                        RL2014.2
-032000     IF       ERROR-COUNTER IS EQUAL TO ZERO                      RL2014.2
-032100         MOVE "NO " TO ERROR-TOTAL                                RL2014.2
-032200         ELSE                                                     RL2014.2
-032300         MOVE ERROR-COUNTER TO ERROR-TOTAL.                       RL2014.2
-032400     MOVE     CCVS-E-2 TO DUMMY-RECORD.                           RL2014.2
-032500     PERFORM WRITE-LINE.                                          RL2014.2
-032600 END-ROUTINE-13.                                                  RL2014.2
-032700     IF DELETE-COUNTER IS EQUAL TO ZERO                           RL2014.2
-032800         MOVE "NO " TO ERROR-TOTAL  ELSE                          RL2014.2
-032900         MOVE DELETE-COUNTER TO ERROR-TOTAL.                      RL2014.2
-033000     MOVE "TEST(S) DELETED     " TO ENDER-DESC.                   RL2014.2
-033100     MOVE CCVS-E-2 TO DUMMY-RECORD. PERFORM WRITE-LINE.           RL2014.2
-033200      IF   INSPECT-COUNTER EQUAL TO ZERO                          RL2014.2
-033300          MOVE "NO " TO ERROR-TOTAL                               RL2014.2
-033400      ELSE MOVE INSPECT-COUNTER TO ERROR-TOTAL.                   RL2014.2
-033500      MOVE "TEST(S) REQUIRE INSPECTION" TO ENDER-DESC.            RL2014.2
-033600      MOVE CCVS-E-2 TO DUMMY-RECORD. PERFORM WRITE-LINE.          RL2014.2
-033700     MOVE CCVS-E-3 TO DUMMY-RECORD. PERFORM WRITE-LINE.           RL2014.2
-033800 WRITE-LINE.                                                      RL2014.2
-033900     ADD 1 TO RECORD-COUNT.                                       RL2014.2
-034000Y    IF RECORD-COUNT GREATER 50                                   RL2014.2
-034100Y        MOVE DUMMY-RECORD TO DUMMY-HOLD                          RL2014.2
-034200Y        MOVE SPACE TO DUMMY-RECORD                               RL2014.2
-034300Y        WRITE DUMMY-RECORD AFTER ADVANCING PAGE                  RL2014.2
-034400Y        MOVE CCVS-C-1 TO DUMMY-RECORD PERFORM WRT-LN             RL2014.2
-034500Y        MOVE CCVS-C-2 TO DUMMY-RECORD PERFORM WRT-LN 2 TIMES     RL2014.2
-034600Y        MOVE HYPHEN-LINE TO DUMMY-RECORD PERFORM WRT-LN          RL2014.2
-034700Y        MOVE DUMMY-HOLD TO DUMMY-RECORD                          RL2014.2
-034800Y        MOVE ZERO TO RECORD-COUNT.                               RL2014.2
-034900     PERFORM WRT-LN.                                              RL2014.2
-035000 WRT-LN.                                                          RL2014.2
-035100     WRITE    DUMMY-RECORD AFTER ADVANCING 1 LINES.               RL2014.2
-035200     MOVE SPACE TO DUMMY-RECORD.                                  RL2014.2
-035300 BLANK-LINE-PRINT.                                                RL2014.2
-035400     PERFORM WRT-LN.                                              RL2014.2
-035500 FAIL-ROUTINE.                                                    RL2014.2
-035600     IF     COMPUTED-X NOT EQUAL TO SPACE                         RL2014.2
-035700            GO TO   FAIL-ROUTINE-WRITE.                           RL2014.2
-035800     IF     CORRECT-X NOT EQUAL TO SPACE GO TO FAIL-ROUTINE-WRITE.RL2014.2
-035900     MOVE   ANSI-REFERENCE TO INF-ANSI-REFERENCE.                 RL2014.2
-036000     MOVE  "NO FURTHER INFORMATION, SEE PROGRAM." TO INFO-TEXT.   RL2014.2
-036100     MOVE   XXINFO TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   RL2014.2
-036200     MOVE   SPACES TO INF-ANSI-REFERENCE.                         RL2014.2
-036300     GO TO  FAIL-ROUTINE-EX.                                      RL2014.2
-036400 FAIL-ROUTINE-WRITE.                                              RL2014.2
-036500     MOVE   TEST-COMPUTED TO PRINT-REC PERFORM WRITE-LINE         RL2014.2
-036600     MOVE   ANSI-REFERENCE TO COR-ANSI-REFERENCE.                 RL2014.2
-036700     MOVE   TEST-CORRECT TO PRINT-REC PERFORM WRITE-LINE 2 TIMES. RL2014.2
-036800     MOVE   SPACES TO COR-ANSI-REFERENCE.                         RL2014.2
-036900 FAIL-ROUTINE-EX. EXIT.                                           RL2014.2
-037000 BAIL-OUT.                                                        RL2014.2
-037100     IF     COMPUTED-A NOT EQUAL TO SPACE GO TO BAIL-OUT-WRITE.   RL2014.2
-037200     IF     CORRECT-A EQUAL TO SPACE GO TO BAIL-OUT-EX.           RL2014.2
-037300 BAIL-OUT-WRITE.                                                  RL2014.2
-037400     MOVE CORRECT-A TO XXCORRECT. MOVE COMPUTED-A TO XXCOMPUTED.  RL2014.2
-037500     MOVE   ANSI-REFERENCE TO INF-ANSI-REFERENCE.                 RL2014.2
-037600     MOVE   XXINFO TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   RL2014.2
-037700     MOVE   SPACES TO INF-ANSI-REFERENCE.                         RL2014.2
-037800 BAIL-OUT-EX. EXIT.                                               RL2014.2
-037900 CCVS1-EXIT.                                                      RL2014.2
-038000     EXIT.                                                        RL2014.2
-038100 SECT-RL201-001 SECTION.                                          RL2014.2
-038200 REL-INIT-001.                                                    RL2014.2
-038300     MOVE     "FILE CREATE RL-FS1" TO FEATURE.                    RL2014.2
-038400     OPEN     OUTPUT    RL-FS1.                                   RL2014.2
-038500     MOVE     "RL-FS1" TO XFILE-NAME (1).                         RL2014.2
-038600     MOVE     "R1-F-G" TO XRECORD-NAME (1).                       RL2014.2
-038700     MOVE CCVS-PGM-ID      TO XPROGRAM-NAME (1).                  RL2014.2
-038800     MOVE     000120   TO XRECORD-LENGTH (1).                     RL2014.2
-038900     MOVE     "RC"     TO CHARS-OR-RECORDS (1).                   RL2014.2
-039000     MOVE     0001     TO XBLOCK-SIZE (1).                        RL2014.2
-039100     MOVE     000500   TO RECORDS-IN-FILE (1).                    RL2014.2
-039200     MOVE     "RL"     TO XFILE-ORGANIZATION (1).                 RL2014.2
-039300     MOVE     "S"      TO XLABEL-TYPE (1).                        RL2014.2
-039400     MOVE     000001   TO XRECORD-NUMBER (1).                     RL2014.2
-039500 REL-TEST-001.                                                    RL2014.2
-039600     MOVE     FILE-RECORD-INFO-P1-120 (1) TO RL-FS1R1-F-G-120.    RL2014.2
-039700     WRITE    RL-FS1R1-F-G-120                                    RL2014.2
-039800              INVALID KEY GO TO REL-FAIL-001.                     RL2014.2
-039900     IF      XRECORD-NUMBER (1) EQUAL TO 500                      RL2014.2
-040000             GO TO REL-WRITE-001.                                 RL2014.2
-040100     ADD      000001 TO XRECORD-NUMBER (1).                       RL2014.2
-040200     GO       TO REL-TEST-001.                                    RL2014.2
-040300 REL-DELETE-001.                                                  RL2014.2
-040400     PERFORM   DE-LETE.                                           RL2014.2
-040500     GO TO REL-WRITE-001.                                         RL2014.2
-040600 REL-FAIL-001.                                                    RL2014.2
-040700     PERFORM   FAIL.                                              RL2014.2
-040800     MOVE    "BOUNDARY VIOLATION"  TO RE-MARK.                    RL2014.2
-040900 REL-WRITE-001.                                                   RL2014.2
-041000     MOVE     "REL-TEST-001" TO   PAR-NAME                        RL2014.2
-041100     MOVE     "FILE CREATED, LFILE "  TO COMPUTED-A.              RL2014.2
-041200     MOVE    XRECORD-NUMBER (1) TO CORRECT-18V0.                  RL2014.2
-041300     PERFORM  PRINT-DETAIL.                                       RL2014.2
-041400     CLOSE    RL-FS1.                                             RL2014.2
-041500 REL-INIT-002.                                                    RL2014.2
-041600     OPEN     INPUT     RL-FS1.                                   RL2014.2
-041700     MOVE     ZERO      TO WRK-CS-09V00.                          RL2014.2
-041800 REL-TEST-002.                                                    RL2014.2
-041900     READ     RL-FS1                                              RL2014.2
-042000              AT END GO TO REL-TEST-002-1.                        RL2014.2
-042100     MOVE     RL-FS1R1-F-G-120 TO FILE-RECORD-INFO-P1-120 (1).    RL2014.2
-042200     ADD      1 TO WRK-CS-09V00.                                  RL2014.2
-042300     IF       WRK-CS-09V00 GREATER 500                            RL2014.2
-042400             MOVE "MORE THAN 500 RECORDS" TO RE-MARK              RL2014.2
-042500              GO TO REL-TEST-002-1.                               RL2014.2
-042600     GO       TO REL-TEST-002.                                    RL2014.2
-042700 REL-DELETE-002.                                                  RL2014.2
-042800     PERFORM     DE-LETE.                                         RL2014.2
-042900     PERFORM    PRINT-DETAIL.                                     RL2014.2
-043000 REL-TEST-002-1.                                                  RL2014.2
-043100     IF       XRECORD-NUMBER (1) NOT EQUAL TO 500                 RL2014.2
-043200              PERFORM FAIL                                        RL2014.2
-043300              ELSE                                                RL2014.2
-043400              PERFORM PASS.                                       RL2014.2
-043500     GO       TO REL-WRITE-002.                                   RL2014.2
-043600 REL-WRITE-002.                                                   RL2014.2
-043700     MOVE     "REL-TEST-002" TO PAR-NAME.                         RL2014.2
-043800     MOVE     "FILE VERIFIED, LFILE" TO COMPUTED-A.               RL2014.2
-043900     MOVE    XRECORD-NUMBER (1) TO CORRECT-18V0.                  RL2014.2
-044000     PERFORM  PRINT-DETAIL.                                       RL2014.2
-044100     CLOSE   RL-FS1.                                              RL2014.2
-044200 CCVS-EXIT SECTION.                                               RL2014.2
-044300 CCVS-999999.                                                     RL2014.2
-044400     GO TO CLOSE-FILES.                                           RL2014.2
\ No newline at end of file
+012300     02 FEATURE                  PIC X(20)  VALUE SPACE.          RL2014.2
+012400     02 FILLER                   PIC X      VALUE SPACE.          RL2014.2
+012500     02 P-OR-F                   PIC X(5)   VALUE SPACE.          RL2014.2
+012600     02 FILLER                   PIC X      VALUE SPACE.          RL2014.2
+012700     02  PAR-NAME.                                                RL2014.2
+012800       03 FILLER                 PIC X(19)  VALUE SPACE.          RL2014.2
+012900       03  PARDOT-X              PIC X      VALUE SPACE.          RL2014.2
+013000       03 DOTVALUE               PIC 99     VALUE ZERO.           RL2014.2
+013100     02 FILLER                   PIC X(8)   VALUE SPACE.          RL2014.2
+013200     02 RE-MARK                  PIC X(61).                       RL2014.2
+013300 01  TEST-COMPUTED.                                               RL2014.2
+013400     02 FILLER                   PIC X(30)  VALUE SPACE.          RL2014.2
+013500     02 FILLER                   PIC X(17)  VALUE                 RL2014.2
+013600            "       COMPUTED=".                                   RL2014.2
+013700     02 COMPUTED-X.                                               RL2014.2
+013800     03 COMPUTED-A               PIC X(20)  VALUE SPACE.          RL2014.2
+013900     03 COMPUTED-N               REDEFINES COMPUTED-A             RL2014.2
+014000                                 PIC -9(9).9(9).                  RL2014.2
+014100     03 COMPUTED-0V18 REDEFINES COMPUTED-A   PIC -.9(18).         RL2014.2
+014200     03 COMPUTED-4V14 REDEFINES COMPUTED-A   PIC -9(4).9(14).     RL2014.2
+014300     03 COMPUTED-14V4 REDEFINES COMPUTED-A   PIC -9(14).9(4).     RL2014.2
+014400     03       CM-18V0 REDEFINES COMPUTED-A.                       RL2014.2
+014500         04 COMPUTED-18V0                    PIC -9(18).          RL2014.2
+014600         04 FILLER                           PIC X.               RL2014.2
+014700     03 FILLER PIC X(50) VALUE SPACE.                             RL2014.2
+014800 01  TEST-CORRECT.                                                RL2014.2
+014900     02 FILLER PIC X(30) VALUE SPACE.                             RL2014.2
+015000     02 FILLER PIC X(17) VALUE "       CORRECT =".                RL2014.2
+015100     02 CORRECT-X.                                                RL2014.2
+015200     03 CORRECT-A                  PIC X(20) VALUE SPACE.         RL2014.2
+015300     03 CORRECT-N    REDEFINES CORRECT-A     PIC -9(9).9(9).      RL2014.2
+015400     03 CORRECT-0V18 REDEFINES CORRECT-A     PIC -.9(18).         RL2014.2
+015500     03 CORRECT-4V14 REDEFINES CORRECT-A     PIC -9(4).9(14).     RL2014.2
+015600     03 CORRECT-14V4 REDEFINES CORRECT-A     PIC -9(14).9(4).     RL2014.2
+015700     03      CR-18V0 REDEFINES CORRECT-A.                         RL2014.2
+015800         04 CORRECT-18V0                     PIC -9(18).          RL2014.2
+015900         04 FILLER                           PIC X.               RL2014.2
+016000     03 FILLER PIC X(2) VALUE SPACE.                              RL2014.2
+016100     03 COR-ANSI-REFERENCE             PIC X(48) VALUE SPACE.     RL2014.2
+016200 01  CCVS-C-1.                                                    RL2014.2
+016300     02 FILLER  PIC IS X(99)    VALUE IS " FEATURE              PARL2014.2
+016400-    "SS  PARAGRAPH-NAME                                          RL2014.2
+016500-    "       REMARKS".                                            RL2014.2
+016600     02 FILLER                     PIC X(20)    VALUE SPACE.      RL2014.2
+016700 01  CCVS-C-2.                                                    RL2014.2
+016800     02 FILLER                     PIC X        VALUE SPACE.      RL2014.2
+016900     02 FILLER                     PIC X(6)     VALUE "TESTED".   RL2014.2
+017000     02 FILLER                     PIC X(15)    VALUE SPACE.      RL2014.2
+017100     02 FILLER                     PIC X(4)     VALUE "FAIL".     RL2014.2
+017200     02 FILLER                     PIC X(94)    VALUE SPACE.      RL2014.2
+017300 01  REC-SKL-SUB                   PIC 9(2)     VALUE ZERO.       RL2014.2
+017400 01  REC-CT                        PIC 99       VALUE ZERO.       RL2014.2
+017500 01  DELETE-COUNTER                PIC 999      VALUE ZERO.       RL2014.2
+017600 01  ERROR-COUNTER                 PIC 999      VALUE ZERO.       RL2014.2
+017700 01  INSPECT-COUNTER               PIC 999      VALUE ZERO.       RL2014.2
+017800 01  PASS-COUNTER                  PIC 999      VALUE ZERO.       RL2014.2
+017900 01  TOTAL-ERROR                   PIC 999      VALUE ZERO.       RL2014.2
+018000 01  ERROR-HOLD                    PIC 999      VALUE ZERO.       RL2014.2
+018100 01  DUMMY-HOLD                    PIC X(120)   VALUE SPACE.      RL2014.2
+018200 01  RECORD-COUNT                  PIC 9(5)     VALUE ZERO.       RL2014.2
+018300 01  ANSI-REFERENCE                PIC X(48)    VALUE SPACES.     RL2014.2
+018400 01  CCVS-H-1.                                                    RL2014.2
+018500     02  FILLER                    PIC X(39)    VALUE SPACES.     RL2014.2
+018600     02  FILLER                    PIC X(42)    VALUE             RL2014.2
+018700     "OFFICIAL COBOL COMPILER VALIDATION SYSTEM".                 RL2014.2
+018800     02  FILLER                    PIC X(39)    VALUE SPACES.     RL2014.2
+018900 01  CCVS-H-2A.                                                   RL2014.2
+019000   02  FILLER                        PIC X(40)  VALUE SPACE.      RL2014.2
+019100   02  FILLER                        PIC X(7)   VALUE "CCVS85 ".  RL2014.2
+019200   02  FILLER                        PIC XXXX   VALUE             RL2014.2
+019300     "4.2 ".                                                      RL2014.2
+019400   02  FILLER                        PIC X(28)  VALUE             RL2014.2
+019500            " COPY - NOT FOR DISTRIBUTION".                       RL2014.2
+019600   02  FILLER                        PIC X(41)  VALUE SPACE.      RL2014.2
+019700                                                                  RL2014.2
+019800 01  CCVS-H-2B.                                                   RL2014.2
+019900   02  FILLER                        PIC X(15)  VALUE             RL2014.2
+020000            "TEST RESULT OF ".                                    RL2014.2
+020100   02  TEST-ID                       PIC X(9).                    RL2014.2
+020200   02  FILLER                        PIC X(4)   VALUE             RL2014.2
+020300            " IN ".                                               RL2014.2
+020400   02  FILLER                        PIC X(12)  VALUE             RL2014.2
+020500     " HIGH       ".                                              RL2014.2
+020600   02  FILLER                        PIC X(22)  VALUE             RL2014.2
+020700            " LEVEL VALIDATION FOR ".                             RL2014.2
+020800   02  FILLER                        PIC X(58)  VALUE             RL2014.2
+020900     "ON-SITE VALIDATION, NATIONAL INSTITUTE OF STD & TECH.     ".RL2014.2
+021000 01  CCVS-H-3.                                                    RL2014.2
+021100     02  FILLER                      PIC X(34)  VALUE             RL2014.2
+021200            " FOR OFFICIAL USE ONLY    ".                         RL2014.2
+021300     02  FILLER                      PIC X(58)  VALUE             RL2014.2
+021400     "COBOL 85 VERSION 4.2, Apr  1993 SSVG                      ".RL2014.2
+021500     02  FILLER                      PIC X(28)  VALUE             RL2014.2
+021600            "  COPYRIGHT   1985 ".                                RL2014.2
+021700 01  CCVS-E-1.                                                    RL2014.2
+021800     02 FILLER                       PIC X(52)  VALUE SPACE.      RL2014.2
+021900     02 FILLER  PIC X(14) VALUE IS "END OF TEST-  ".              RL2014.2
+022000     02 ID-AGAIN                     PIC X(9).                    RL2014.2
+022100     02 FILLER                       PIC X(45)  VALUE SPACES.     RL2014.2
+022200 01  CCVS-E-2.                                                    RL2014.2
+022300     02  FILLER                      PIC X(31)  VALUE SPACE.      RL2014.2
+022400     02  FILLER                      PIC X(21)  VALUE SPACE.      RL2014.2
+022500     02 CCVS-E-2-2.                                               RL2014.2
+022600         03 ERROR-TOTAL              PIC XXX    VALUE SPACE.      RL2014.2
+022700         03 FILLER                   PIC X      VALUE SPACE.      RL2014.2
+022800         03 ENDER-DESC               PIC X(44)  VALUE             RL2014.2
+022900            "ERRORS ENCOUNTERED".                                 RL2014.2
+023000 01  CCVS-E-3.                                                    RL2014.2
+023100     02  FILLER                      PIC X(22)  VALUE             RL2014.2
+023200            " FOR OFFICIAL USE ONLY".                             RL2014.2
+023300     02  FILLER                      PIC X(12)  VALUE SPACE.      RL2014.2
+023400     02  FILLER                      PIC X(58)  VALUE             RL2014.2
+023500     "ON-SITE VALIDATION, NATIONAL INSTITUTE OF STD & TECH.     ".RL2014.2
+023600     02  FILLER                      PIC X(13)  VALUE SPACE.      RL2014.2
+023700     02 FILLER                       PIC X(15)  VALUE             RL2014.2
+023800             " COPYRIGHT 1985".                                   RL2014.2
+023900 01  CCVS-E-4.                                                    RL2014.2
+024000     02 CCVS-E-4-1                   PIC XXX    VALUE SPACE.      RL2014.2
+024100     02 FILLER                       PIC X(4)   VALUE " OF ".     RL2014.2
+024200     02 CCVS-E-4-2                   PIC XXX    VALUE SPACE.      RL2014.2
+024300     02 FILLER                       PIC X(40)  VALUE             RL2014.2
+024400      "  TESTS WERE EXECUTED SUCCESSFULLY".                       RL2014.2
+024500 01  XXINFO.                                                      RL2014.2
+024600     02 FILLER                       PIC X(19)  VALUE             RL2014.2
+024700            "*** INFORMATION ***".                                RL2014.2
+024800     02 INFO-TEXT.                                                RL2014.2
+024900       04 FILLER                     PIC X(8)   VALUE SPACE.      RL2014.2
+025000       04 XXCOMPUTED                 PIC X(20).                   RL2014.2
+025100       04 FILLER                     PIC X(5)   VALUE SPACE.      RL2014.2
+025200       04 XXCORRECT                  PIC X(20).                   RL2014.2
+025300     02 INF-ANSI-REFERENCE           PIC X(48).                   RL2014.2
+025400 01  HYPHEN-LINE.                                                 RL2014.2
+025500     02 FILLER  PIC IS X VALUE IS SPACE.                          RL2014.2
+025600     02 FILLER  PIC IS X(65)    VALUE IS "************************RL2014.2
+025700-    "*****************************************".                 RL2014.2
+025800     02 FILLER  PIC IS X(54)    VALUE IS "************************RL2014.2
+025900-    "******************************".                            RL2014.2
+026000 01  CCVS-PGM-ID                     PIC X(9)   VALUE             RL2014.2
+026100     "RL201A".                                                    RL2014.2
+026200 PROCEDURE DIVISION.                                              RL2014.2
+026300 CCVS1 SECTION.                                                   RL2014.2
+026400 OPEN-FILES.                                                      RL2014.2
+026500     OPEN    OUTPUT PRINT-FILE.                                   RL2014.2
+026600     MOVE  CCVS-PGM-ID TO TEST-ID. MOVE CCVS-PGM-ID TO ID-AGAIN.  RL2014.2
+026700     MOVE    SPACE TO TEST-RESULTS.                               RL2014.2
+026800     PERFORM HEAD-ROUTINE THRU COLUMN-NAMES-ROUTINE.              RL2014.2
+026900     MOVE    ZERO TO REC-SKL-SUB.                                 RL2014.2
+027000     PERFORM CCVS-INIT-FILE 9 TIMES.                              RL2014.2
+027100 CCVS-INIT-FILE.                                                  RL2014.2
+027200     ADD     1 TO REC-SKL-SUB.                                    RL2014.2
+027300     MOVE    FILE-RECORD-INFO-SKELETON                            RL2014.2
+027400          TO FILE-RECORD-INFO (REC-SKL-SUB).                      RL2014.2
+027500 CCVS-INIT-EXIT.                                                  RL2014.2
+027600     GO TO CCVS1-EXIT.                                            RL2014.2
+027700 CLOSE-FILES.                                                     RL2014.2
+027800     PERFORM END-ROUTINE THRU END-ROUTINE-13. CLOSE PRINT-FILE.   RL2014.2
+027900 TERMINATE-CCVS.                                                  RL2014.2
+027912     MOVE     ZERO TO RETURN-CODE.                                RL2014.2
+027924     IF       INSPECT-COUNTER NOT EQUAL TO ZERO                   RL2014.2
+027936              MOVE 4 TO RETURN-CODE.                              RL2014.2
+027948     IF       ERROR-COUNTER NOT EQUAL TO ZERO                     RL2014.2
+027960              MOVE 8 TO RETURN-CODE.                              RL2014.2
+027972     IF       DELETE-COUNTER NOT EQUAL TO ZERO                    RL2014.2
+027984              MOVE 16 TO RETURN-CODE.                             RL2014.2
+028000S    EXIT PROGRAM.                                                RL2014.2
+028100STERMINATE-CALL.                                                  RL2014.2
+028200     STOP     RUN.                                                RL2014.2
+028300 INSPT. MOVE "INSPT" TO P-OR-F. ADD 1 TO INSPECT-COUNTER.         RL2014.2
+028400 PASS.  MOVE "PASS " TO P-OR-F.  ADD 1 TO PASS-COUNTER.           RL2014.2
+028500 FAIL.  MOVE "FAIL*" TO P-OR-F.  ADD 1 TO ERROR-COUNTER.          RL2014.2
+028600 DE-LETE.  MOVE "*****" TO P-OR-F.  ADD 1 TO DELETE-COUNTER.      RL2014.2
+028800 PRINT-DETAIL.                                                    RL2014.2
+028900     IF REC-CT NOT EQUAL TO ZERO                                  RL2014.2
+029000             MOVE "." TO PARDOT-X                                 RL2014.2
+029100             MOVE REC-CT TO DOTVALUE.                             RL2014.2
+029200     MOVE     TEST-RESULTS TO PRINT-REC. PERFORM WRITE-LINE.      RL2014.2
+029300     IF P-OR-F EQUAL TO "FAIL*"  PERFORM WRITE-LINE               RL2014.2
+029400        PERFORM FAIL-ROUTINE THRU FAIL-ROUTINE-EX                 RL2014.2
+029500          ELSE PERFORM BAIL-OUT THRU BAIL-OUT-EX.                 RL2014.2
+029600     MOVE SPACE TO P-OR-F. MOVE SPACE TO COMPUTED-X.              RL2014.2
+029700     MOVE SPACE TO CORRECT-X.                                     RL2014.2
+029800     IF     REC-CT EQUAL TO ZERO  MOVE SPACE TO PAR-NAME.         RL2014.2
+029900     MOVE     SPACE TO RE-MARK.                                   RL2014.2
+030000 HEAD-ROUTINE.                                                    RL2014.2
+030100     MOVE CCVS-H-1  TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.  RL2014.2
+030200     MOVE CCVS-H-2A TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.  RL2014.2
+030300     MOVE CCVS-H-2B TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.  RL2014.2
+030400     MOVE CCVS-H-3  TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.  RL2014.2
+030500 COLUMN-NAMES-ROUTINE.                                            RL2014.2
+030600     MOVE CCVS-C-1 TO DUMMY-RECORD. PERFORM WRITE-LINE.           RL2014.2
+030700     MOVE CCVS-C-2 TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   RL2014.2
+030800     MOVE HYPHEN-LINE TO DUMMY-RECORD. PERFORM WRITE-LINE.        RL2014.2
+030900 END-ROUTINE.                                                     RL2014.2
+031000     MOVE HYPHEN-LINE TO DUMMY-RECORD. PERFORM WRITE-LINE 5 TIMES.RL2014.2
+031100 END-RTN-EXIT.                                                    RL2014.2
+031200     MOVE CCVS-E-1 TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   RL2014.2
+031300 END-ROUTINE-1.                                                   RL2014.2
+031400      ADD ERROR-COUNTER TO ERROR-HOLD ADD INSPECT-COUNTER TO      RL2014.2
+031500      ERROR-HOLD. ADD DELETE-COUNTER TO ERROR-HOLD.               RL2014.2
+031600      ADD PASS-COUNTER TO ERROR-HOLD.                             RL2014.2
+031700*     IF PASS-COUNTER EQUAL TO ERROR-HOLD GO TO END-ROUTINE-12.   RL2014.2
+031800      MOVE PASS-COUNTER TO CCVS-E-4-1.                            RL2014.2
+031900      MOVE ERROR-HOLD TO CCVS-E-4-2.                              RL2014.2
+032000      MOVE CCVS-E-4 TO CCVS-E-2-2.                                RL2014.2
+032100      MOVE CCVS-E-2 TO DUMMY-RECORD PERFORM WRITE-LINE.           RL2014.2
+032200  END-ROUTINE-12.                                                 RL2014.2
+032300      MOVE "TEST(S) FAILED" TO ENDER-DESC.                        RL2014.2
+032400     IF       ERROR-COUNTER IS EQUAL TO ZERO                      RL2014.2
+032500         MOVE "NO " TO ERROR-TOTAL                                RL2014.2
+032600         ELSE                                                     RL2014.2
+032700         MOVE ERROR-COUNTER TO ERROR-TOTAL.                       RL2014.2
+032800     MOVE     CCVS-E-2 TO DUMMY-RECORD.                           RL2014.2
+032900     PERFORM WRITE-LINE.                                          RL2014.2
+033000 END-ROUTINE-13.                                                  RL2014.2
+033100     IF DELETE-COUNTER IS EQUAL TO ZERO                           RL2014.2
+033200         MOVE "NO " TO ERROR-TOTAL  ELSE                          RL2014.2
+033300         MOVE DELETE-COUNTER TO ERROR-TOTAL.                      RL2014.2
+033400     MOVE "TEST(S) DELETED     " TO ENDER-DESC.                   RL2014.2
+033500     MOVE CCVS-E-2 TO DUMMY-RECORD. PERFORM WRITE-LINE.           RL2014.2
+033600      IF   INSPECT-COUNTER EQUAL TO ZERO                          RL2014.2
+033700          MOVE "NO " TO ERROR-TOTAL                               RL2014.2
+033800      ELSE MOVE INSPECT-COUNTER TO ERROR-TOTAL.                   RL2014.2
+033900      MOVE "TEST(S) REQUIRE INSPECTION" TO ENDER-DESC.            RL2014.2
+034000      MOVE CCVS-E-2 TO DUMMY-RECORD. PERFORM WRITE-LINE.          RL2014.2
+034100     MOVE CCVS-E-3 TO DUMMY-RECORD. PERFORM WRITE-LINE.           RL2014.2
+034200 WRITE-LINE.                                                      RL2014.2
+034300     ADD 1 TO RECORD-COUNT.                                       RL2014.2
+034400Y    IF RECORD-COUNT GREATER 50                                   RL2014.2
+034500Y        MOVE DUMMY-RECORD TO DUMMY-HOLD                          RL2014.2
+034600Y        MOVE SPACE TO DUMMY-RECORD                               RL2014.2
+034700Y        WRITE DUMMY-RECORD AFTER ADVANCING PAGE                  RL2014.2
+034800Y        MOVE CCVS-C-1 TO DUMMY-RECORD PERFORM WRT-LN             RL2014.2
+034900Y        MOVE CCVS-C-2 TO DUMMY-RECORD PERFORM WRT-LN 2 TIMES     RL2014.2
+035000Y        MOVE HYPHEN-LINE TO DUMMY-RECORD PERFORM WRT-LN          RL2014.2
+035100Y        MOVE DUMMY-HOLD TO DUMMY-RECORD                          RL2014.2
+035200Y        MOVE ZERO TO RECORD-COUNT.                               RL2014.2
+035300     PERFORM WRT-LN.                                              RL2014.2
+035400 WRT-LN.                                                          RL2014.2
+035500     WRITE    DUMMY-RECORD AFTER ADVANCING 1 LINES.               RL2014.2
+035600     MOVE SPACE TO DUMMY-RECORD.                                  RL2014.2
+035700 BLANK-LINE-PRINT.                                                RL2014.2
+035800     PERFORM WRT-LN.                                              RL2014.2
+035900 FAIL-ROUTINE.                                                    RL2014.2
+036000     IF     COMPUTED-X NOT EQUAL TO SPACE                         RL2014.2
+036100            GO TO   FAIL-ROUTINE-WRITE.                           RL2014.2
+036200     IF     CORRECT-X NOT EQUAL TO SPACE GO TO FAIL-ROUTINE-WRITE.RL2014.2
+036300     MOVE   ANSI-REFERENCE TO INF-ANSI-REFERENCE.                 RL2014.2
+036400     MOVE  "NO FURTHER INFORMATION, SEE PROGRAM." TO INFO-TEXT.   RL2014.2
+036500     MOVE   XXINFO TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   RL2014.2
+036600     MOVE   SPACES TO INF-ANSI-REFERENCE.                         RL2014.2
+036700     GO TO  FAIL-ROUTINE-EX.                                      RL2014.2
+036800 FAIL-ROUTINE-WRITE.                                              RL2014.2
+036900     MOVE   TEST-COMPUTED TO PRINT-REC PERFORM WRITE-LINE         RL2014.2
+037000     MOVE   ANSI-REFERENCE TO COR-ANSI-REFERENCE.                 RL2014.2
+037100     MOVE   TEST-CORRECT TO PRINT-REC PERFORM WRITE-LINE 2 TIMES. RL2014.2
+037200     MOVE   SPACES TO COR-ANSI-REFERENCE.                         RL2014.2
+037300 FAIL-ROUTINE-EX. EXIT.                                           RL2014.2
+037400 BAIL-OUT.                                                        RL2014.2
+037500     IF     COMPUTED-A NOT EQUAL TO SPACE GO TO BAIL-OUT-WRITE.   RL2014.2
+037600     IF     CORRECT-A EQUAL TO SPACE GO TO BAIL-OUT-EX.           RL2014.2
+037700 BAIL-OUT-WRITE.                                                  RL2014.2
+037800     MOVE CORRECT-A TO XXCORRECT. MOVE COMPUTED-A TO XXCOMPUTED.  RL2014.2
+037900     MOVE   ANSI-REFERENCE TO INF-ANSI-REFERENCE.                 RL2014.2
+038000     MOVE   XXINFO TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   RL2014.2
+038100     MOVE   SPACES TO INF-ANSI-REFERENCE.                         RL2014.2
+038200 BAIL-OUT-EX. EXIT.                                               RL2014.2
+038300 CCVS1-EXIT.                                                      RL2014.2
+038400     EXIT.                                                        RL2014.2
+038500 FILE-STATUS-CHECK.                                               RL2014.2
+038600     IF      RL-FS1-STATUS EQUAL TO FS-EXPECTED-STATUS            RL2014.2
+038700             GO TO FILE-STATUS-CHECK-EX.                          RL2014.2
+038800     MOVE    FS-CHECK-TAG TO PAR-NAME.                            RL2014.2
+038900     MOVE    "FILE STATUS CHECK" TO FEATURE.                      RL2014.2
+039000     MOVE    RL-FS1-STATUS TO COMPUTED-X.                         RL2014.2
+039100     MOVE    FS-EXPECTED-STATUS TO CORRECT-X.                     RL2014.2
+039200     MOVE    "UNEXPECTED FILE STATUS" TO RE-MARK.                 RL2014.2
+039300     PERFORM FAIL.                                                RL2014.2
+039400     PERFORM PRINT-DETAIL.                                        RL2014.2
+039500 FILE-STATUS-CHECK-EX.                                            RL2014.2
+039600     EXIT.                                                        RL2014.2
+039700 SECT-RL201-001 SECTION.                                          RL2014.2
+039800 REL-INIT-001.                                                    RL2014.2
+039900     MOVE     "FILE CREATE RL-FS1" TO FEATURE.                    RL2014.2
+040000     OPEN     OUTPUT    RL-FS1.                                   RL2014.2
+040100     MOVE    "FS-OPEN-OUT-001" TO FS-CHECK-TAG.                   RL2014.2
+040200     MOVE    "00" TO FS-EXPECTED-STATUS.                          RL2014.2
+040300    PERFORM FILE-STATUS-CHECK THRU FILE-STATUS-CHECK-EX.          RL2014.2
+040400     MOVE     "RL-FS1" TO XFILE-NAME (1).                         RL2014.2
+040500     MOVE     "R1-F-G" TO XRECORD-NAME (1).                       RL2014.2
+040600     MOVE CCVS-PGM-ID      TO XPROGRAM-NAME (1).                  RL2014.2
+040700     MOVE     000120   TO XRECORD-LENGTH (1).                     RL2014.2
+040800     MOVE     "RC"     TO CHARS-OR-RECORDS (1).                   RL2014.2
+040900     MOVE     0001     TO XBLOCK-SIZE (1).                        RL2014.2
+041000     MOVE     000500   TO RECORDS-IN-FILE (1).                    RL2014.2
+041100     MOVE     "RL"     TO XFILE-ORGANIZATION (1).                 RL2014.2
+041200     MOVE     "S"      TO XLABEL-TYPE (1).                        RL2014.2
+041300     MOVE     000001   TO XRECORD-NUMBER (1).                     RL2014.2
+041400 REL-TEST-001.                                                    RL2014.2
+041500     MOVE     FILE-RECORD-INFO-P1-120 (1) TO RL-FS1R1-F-G-120.    RL2014.2
+041600     WRITE    RL-FS1R1-F-G-120                                    RL2014.2
+041700              INVALID KEY GO TO REL-FAIL-001.                     RL2014.2
+041800     MOVE    "FS-WRITE-001" TO FS-CHECK-TAG.                      RL2014.2
+041900     MOVE    "00" TO FS-EXPECTED-STATUS.                          RL2014.2
+042000    PERFORM FILE-STATUS-CHECK THRU FILE-STATUS-CHECK-EX.          RL2014.2
+042100     IF      XRECORD-NUMBER (1) EQUAL TO 500                      RL2014.2
+042200             GO TO REL-WRITE-001.                                 RL2014.2
+042300     ADD      000001 TO XRECORD-NUMBER (1).                       RL2014.2
+042400     GO       TO REL-TEST-001.                                    RL2014.2
+042500 REL-DELETE-001.                                                  RL2014.2
+042550     MOVE "RELATIVE FILE RETRY PATH NOT EXERCISED" TO RE-MARK.    RL2014.2
+042600     PERFORM   DE-LETE.                                           RL2014.2
+042700     GO TO REL-WRITE-001.                                         RL2014.2
+042800 REL-FAIL-001.                                                    RL2014.2
+042900     PERFORM   FAIL.                                              RL2014.2
+043000     MOVE    "BOUNDARY VIOLATION"  TO RE-MARK.                    RL2014.2
+043100 REL-WRITE-001.                                                   RL2014.2
+043200     MOVE     "REL-TEST-001" TO   PAR-NAME                        RL2014.2
+043300     MOVE     "FILE CREATED, LFILE "  TO COMPUTED-A.              RL2014.2
+043400     MOVE    XRECORD-NUMBER (1) TO CORRECT-18V0.                  RL2014.2
+043500     PERFORM  PRINT-DETAIL.                                       RL2014.2
+043600     CLOSE    RL-FS1.                                             RL2014.2
+043700     MOVE    "FS-CLOSE-001" TO FS-CHECK-TAG.                      RL2014.2
+043800     MOVE    "00" TO FS-EXPECTED-STATUS.                          RL2014.2
+043900    PERFORM FILE-STATUS-CHECK THRU FILE-STATUS-CHECK-EX.          RL2014.2
+044000 REL-INIT-002.                                                    RL2014.2
+044100     OPEN     INPUT     RL-FS1.                                   RL2014.2
+044200     MOVE    "FS-OPEN-IN-002" TO FS-CHECK-TAG.                    RL2014.2
+044300     MOVE    "00" TO FS-EXPECTED-STATUS.                          RL2014.2
+044400    PERFORM FILE-STATUS-CHECK THRU FILE-STATUS-CHECK-EX.          RL2014.2
+044500     MOVE     ZERO      TO WRK-CS-09V00.                          RL2014.2
+044600 REL-TEST-002.                                                    RL2014.2
+044700     READ     RL-FS1                                              RL2014.2
+044800              AT END GO TO REL-TEST-002-1.                        RL2014.2
+044900     MOVE    "FS-READ-EOF-002" TO FS-CHECK-TAG.                   RL2014.2
+045000     MOVE    "10" TO FS-EXPECTED-STATUS.                          RL2014.2
+045100    PERFORM FILE-STATUS-CHECK THRU FILE-STATUS-CHECK-EX.          RL2014.2
+045200     MOVE    "FS-READ-002" TO FS-CHECK-TAG.                       RL2014.2
+045300     MOVE    "00" TO FS-EXPECTED-STATUS.                          RL2014.2
+045400    PERFORM FILE-STATUS-CHECK THRU FILE-STATUS-CHECK-EX.          RL2014.2
+045500     MOVE     RL-FS1R1-F-G-120 TO FILE-RECORD-INFO-P1-120 (1).    RL2014.2
+045600     ADD      1 TO WRK-CS-09V00.                                  RL2014.2
+045700     IF       WRK-CS-09V00 GREATER 500                            RL2014.2
+045800             MOVE "MORE THAN 500 RECORDS" TO RE-MARK              RL2014.2
+045900              GO TO REL-TEST-002-1.                               RL2014.2
+046000     GO       TO REL-TEST-002.                                    RL2014.2
+046100 REL-DELETE-002.                                                  RL2014.2
+046150     MOVE "RELATIVE FILE READBACK RETRY NOT EXERCISED" TO RE-MARK.RL2014.2
+046200     PERFORM     DE-LETE.                                         RL2014.2
+046300     PERFORM    PRINT-DETAIL.                                     RL2014.2
+046400 REL-TEST-002-1.                                                  RL2014.2
+046500     IF       XRECORD-NUMBER (1) NOT EQUAL TO 500                 RL2014.2
+046600              PERFORM FAIL                                        RL2014.2
+046700              ELSE                                                RL2014.2
+046800              PERFORM PASS.                                       RL2014.2
+046900     GO       TO REL-WRITE-002.                                   RL2014.2
+047000 REL-WRITE-002.                                                   RL2014.2
+047100     MOVE     "REL-TEST-002" TO PAR-NAME.                         RL2014.2
+047200     MOVE     "FILE VERIFIED, LFILE" TO COMPUTED-A.               RL2014.2
+047300     MOVE    XRECORD-NUMBER (1) TO CORRECT-18V0.                  RL2014.2
+047400     PERFORM  PRINT-DETAIL.                                       RL2014.2
+047500     CLOSE   RL-FS1.                                              RL2014.2
+047600     MOVE    "FS-CLOSE-002" TO FS-CHECK-TAG.                      RL2014.2
+047700     MOVE    "00" TO FS-EXPECTED-STATUS.                          RL2014.2
+047800    PERFORM FILE-STATUS-CHECK THRU FILE-STATUS-CHECK-EX.          RL2014.2
+047900 CCVS-EXIT SECTION.                                               RL2014.2
+048000 CCVS-999999.                                                     RL2014.2
+048100     GO TO CLOSE-FILES.                                           RL2014.2
