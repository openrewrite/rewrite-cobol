@@ -0,0 +1,381 @@
+000100 IDENTIFICATION DIVISION.                                         ST1144.2
+000200 PROGRAM-ID.                                                      ST1144.2
+000300     ST114M.                                                      ST1144.2
+000400 ENVIRONMENT DIVISION.                                            ST1144.2
+000500 CONFIGURATION SECTION.                                           ST1144.2
+000600 SOURCE-COMPUTER.                                                 ST1144.2
+000700     XXXXX082.                                                    ST1144.2
+000800 OBJECT-COMPUTER.                                                 ST1144.2
+000900     XXXXX083.                                                    ST1144.2
+001000 INPUT-OUTPUT SECTION.                                            ST1144.2
+001100 FILE-CONTROL.                                                    ST1144.2
+001200     SELECT PRINT-FILE ASSIGN TO                                  ST1144.2
+001300     XXXXX055.                                                    ST1144.2
+001400                                                                  ST1144.2
+001500     SELECT SORTFILE-1N ASSIGN TO                                 ST1144.2
+001600     XXXXX027.                                                    ST1144.2
+001700     SELECT SORTOUT-1N ASSIGN TO                                  ST1144.2
+001800     XXXXP001.                                                    ST1144.2
+001900                                                                  ST1144.2
+002000 DATA DIVISION.                                                   ST1144.2
+002100 FILE SECTION.                                                    ST1144.2
+002200 FD  PRINT-FILE.                                                  ST1144.2
+002300 01  PRINT-REC PICTURE X(120).                                    ST1144.2
+002400 01  DUMMY-RECORD PICTURE X(120).                                 ST1144.2
+002500                                                                  ST1144.2
+002600 SD  SORTFILE-1N                                                  ST1144.2
+002700     RECORD CONTAINS 27 CHARACTERS                                ST1144.2
+002800     DATA RECORD IS SORT-GROUP-N.                                 ST1144.2
+002900 01  SORT-GROUP-N.                                                ST1144.2
+003000     02 SRT-KEY-N       PICTURE 9(4).                             ST1144.2
+003100     02 SRT-SEQ-N       PICTURE 9(4).                             ST1144.2
+003200     02 FILLER          PICTURE X(19).                            ST1144.2
+003300 FD  SORTOUT-1N                                                   ST1144.2
+003400     LABEL RECORDS STANDARD                                       ST1144.2
+003500     RECORD CONTAINS 27 CHARACTERS                                ST1144.2
+003600     DATA RECORD IS SORTOUT-1N-REC.                               ST1144.2
+003700 01  SORTOUT-1N-REC.                                              ST1144.2
+003800     02 OUT-KEY-N       PICTURE 9(4).                             ST1144.2
+003900     02 OUT-SEQ-N       PICTURE 9(4).                             ST1144.2
+004000     02 FILLER          PICTURE X(19).                            ST1144.2
+004100                                                                  ST1144.2
+004200 WORKING-STORAGE SECTION.                                         ST1144.2
+004300                                                                  ST1144.2
+004400 01  WRK-KEY-TBL.                                                 ST1144.2
+004500     02 WRK-KEY-ENTRY OCCURS 9 TIMES.                             ST1144.2
+004600        03 WRK-IN-KEY  PICTURE 9(4).                              ST1144.2
+004700        03 WRK-IN-SEQ  PICTURE 9(4).                              ST1144.2
+004800 01  WRK-SUB                       PIC 9(2)  VALUE ZERO.          ST1144.2
+004900 01  WRK-PREV-KEY                  PIC 9(4)  VALUE ZERO.          ST1144.2
+005000 01  WRK-PREV-SEQ                  PIC 9(4)  VALUE ZERO.          ST1144.2
+005100 01  WRK-STABLE-SW                 PIC X(1)  VALUE "Y".           ST1144.2
+005200     88 WRK-STABLE                 VALUE "Y".                     ST1144.2
+005300                                                                  ST1144.2
+005400 01  TEST-RESULTS.                                                ST1144.2
+005500     02 FILLER                   PIC X      VALUE SPACE.          ST1144.2
+005600     02 FEATURE                  PIC X(20)  VALUE SPACE.          ST1144.2
+005700     02 FILLER                   PIC X      VALUE SPACE.          ST1144.2
+005800     02 P-OR-F                   PIC X(5)   VALUE SPACE.          ST1144.2
+005900     02 FILLER                   PIC X      VALUE SPACE.          ST1144.2
+006000     02  PAR-NAME.                                                ST1144.2
+006100       03 FILLER                 PIC X(19)  VALUE SPACE.          ST1144.2
+006200       03  PARDOT-X              PIC X      VALUE SPACE.          ST1144.2
+006300       03 DOTVALUE               PIC 99     VALUE ZERO.           ST1144.2
+006400     02 FILLER                   PIC X(8)   VALUE SPACE.          ST1144.2
+006500     02 RE-MARK                  PIC X(61).                       ST1144.2
+006600 01  TEST-COMPUTED.                                               ST1144.2
+006700     02 FILLER                   PIC X(30)  VALUE SPACE.          ST1144.2
+006800     02 FILLER                   PIC X(17)  VALUE                 ST1144.2
+006900            "       COMPUTED=".                                   ST1144.2
+007000     02 COMPUTED-X.                                               ST1144.2
+007100     03 COMPUTED-A               PIC X(20)  VALUE SPACE.          ST1144.2
+007200     03 COMPUTED-N               REDEFINES COMPUTED-A             ST1144.2
+007300                                 PIC -9(9).9(9).                  ST1144.2
+007400     03 COMPUTED-0V18 REDEFINES COMPUTED-A   PIC -.9(18).         ST1144.2
+007500     03 COMPUTED-4V14 REDEFINES COMPUTED-A   PIC -9(4).9(14).     ST1144.2
+007600     03 COMPUTED-14V4 REDEFINES COMPUTED-A   PIC -9(14).9(4).     ST1144.2
+007700     03       CM-18V0 REDEFINES COMPUTED-A.                       ST1144.2
+007800         04 COMPUTED-18V0                    PIC -9(18).          ST1144.2
+007900         04 FILLER                           PIC X.               ST1144.2
+008000     03 FILLER PIC X(50) VALUE SPACE.                             ST1144.2
+008100 01  TEST-CORRECT.                                                ST1144.2
+008200     02 FILLER PIC X(30) VALUE SPACE.                             ST1144.2
+008300     02 FILLER PIC X(17) VALUE "       CORRECT =".                ST1144.2
+008400     02 CORRECT-X.                                                ST1144.2
+008500     03 CORRECT-A                  PIC X(20) VALUE SPACE.         ST1144.2
+008600     03 CORRECT-N    REDEFINES CORRECT-A     PIC -9(9).9(9).      ST1144.2
+008700     03 CORRECT-0V18 REDEFINES CORRECT-A     PIC -.9(18).         ST1144.2
+008800     03 CORRECT-4V14 REDEFINES CORRECT-A     PIC -9(4).9(14).     ST1144.2
+008900     03 CORRECT-14V4 REDEFINES CORRECT-A     PIC -9(14).9(4).     ST1144.2
+009000     03      CR-18V0 REDEFINES CORRECT-A.                         ST1144.2
+009100         04 CORRECT-18V0                     PIC -9(18).          ST1144.2
+009200         04 FILLER                           PIC X.               ST1144.2
+009300     03 FILLER PIC X(2) VALUE SPACE.                              ST1144.2
+009400     03 COR-ANSI-REFERENCE             PIC X(48) VALUE SPACE.     ST1144.2
+009500 01  CCVS-C-1.                                                    ST1144.2
+009600     02 FILLER  PIC IS X(99)    VALUE IS " FEATURE              PAST1144.2
+009700-    "SS  PARAGRAPH-NAME                                          ST1144.2
+009800-    "       REMARKS".                                            ST1144.2
+009900     02 FILLER                     PIC X(20)    VALUE SPACE.      ST1144.2
+010000 01  CCVS-C-2.                                                    ST1144.2
+010100     02 FILLER                     PIC X        VALUE SPACE.      ST1144.2
+010200     02 FILLER                     PIC X(6)     VALUE "TESTED".   ST1144.2
+010300     02 FILLER                     PIC X(15)    VALUE SPACE.      ST1144.2
+010400     02 FILLER                     PIC X(4)     VALUE "FAIL".     ST1144.2
+010500     02 FILLER                     PIC X(94)    VALUE SPACE.      ST1144.2
+010600 01  REC-CT                        PIC 99       VALUE ZERO.       ST1144.2
+010700 01  DELETE-COUNTER                PIC 999      VALUE ZERO.       ST1144.2
+010800 01  ERROR-COUNTER                 PIC 999      VALUE ZERO.       ST1144.2
+010900 01  INSPECT-COUNTER               PIC 999      VALUE ZERO.       ST1144.2
+011000 01  PASS-COUNTER                  PIC 999      VALUE ZERO.       ST1144.2
+011100 01  ERROR-HOLD                    PIC 999      VALUE ZERO.       ST1144.2
+011200 01  DUMMY-HOLD                    PIC X(120)   VALUE SPACE.      ST1144.2
+011300 01  RECORD-COUNT                  PIC 9(5)     VALUE ZERO.       ST1144.2
+011400 01  ANSI-REFERENCE                PIC X(48)    VALUE SPACES.     ST1144.2
+011500 01  CCVS-H-1.                                                    ST1144.2
+011600     02  FILLER                    PIC X(39)    VALUE SPACES.     ST1144.2
+011700     02  FILLER                    PIC X(42)    VALUE             ST1144.2
+011800     "OFFICIAL COBOL COMPILER VALIDATION SYSTEM".                 ST1144.2
+011900     02  FILLER                    PIC X(39)    VALUE SPACES.     ST1144.2
+012000 01  CCVS-H-2A.                                                   ST1144.2
+012100   02  FILLER                        PIC X(40)  VALUE SPACE.      ST1144.2
+012200   02  FILLER                        PIC X(7)   VALUE "CCVS85 ".  ST1144.2
+012300   02  FILLER                        PIC XXXX   VALUE             ST1144.2
+012400     "4.2 ".                                                      ST1144.2
+012500   02  FILLER                        PIC X(28)  VALUE             ST1144.2
+012600            " COPY - NOT FOR DISTRIBUTION".                       ST1144.2
+012700   02  FILLER                        PIC X(41)  VALUE SPACE.      ST1144.2
+012800 01  CCVS-H-2B.                                                   ST1144.2
+012900   02  FILLER                        PIC X(15)  VALUE             ST1144.2
+013000            "TEST RESULT OF ".                                    ST1144.2
+013100   02  TEST-ID                       PIC X(9).                    ST1144.2
+013200   02  FILLER                        PIC X(4)   VALUE             ST1144.2
+013300            " IN ".                                               ST1144.2
+013400   02  FILLER                        PIC X(12)  VALUE             ST1144.2
+013500     " HIGH       ".                                              ST1144.2
+013600   02  FILLER                        PIC X(22)  VALUE             ST1144.2
+013700            " LEVEL VALIDATION FOR ".                             ST1144.2
+013800   02  FILLER                        PIC X(58)  VALUE             ST1144.2
+013900     "ON-SITE VALIDATION, NATIONAL INSTITUTE OF STD & TECH.     ".ST1144.2
+014000 01  CCVS-H-3.                                                    ST1144.2
+014100     02  FILLER                      PIC X(34)  VALUE             ST1144.2
+014200            " FOR OFFICIAL USE ONLY    ".                         ST1144.2
+014300     02  FILLER                      PIC X(58)  VALUE             ST1144.2
+014400     "COBOL 85 VERSION 4.2, Apr  1993 SSVG                      ".ST1144.2
+014500     02  FILLER                      PIC X(28)  VALUE             ST1144.2
+014600            "  COPYRIGHT   1985 ".                                ST1144.2
+014700 01  CCVS-E-1.                                                    ST1144.2
+014800     02 FILLER                       PIC X(52)  VALUE SPACE.      ST1144.2
+014900     02 FILLER  PIC X(14) VALUE IS "END OF TEST-  ".              ST1144.2
+015000     02 ID-AGAIN                     PIC X(9).                    ST1144.2
+015100     02 FILLER                       PIC X(45)  VALUE SPACES.     ST1144.2
+015200 01  CCVS-E-2.                                                    ST1144.2
+015300     02  FILLER                      PIC X(31)  VALUE SPACE.      ST1144.2
+015400     02  FILLER                      PIC X(21)  VALUE SPACE.      ST1144.2
+015500     02 CCVS-E-2-2.                                               ST1144.2
+015600         03 ERROR-TOTAL              PIC XXX    VALUE SPACE.      ST1144.2
+015700         03 FILLER                   PIC X      VALUE SPACE.      ST1144.2
+015800         03 ENDER-DESC               PIC X(44)  VALUE             ST1144.2
+015900            "ERRORS ENCOUNTERED".                                 ST1144.2
+016000 01  CCVS-E-3.                                                    ST1144.2
+016100     02  FILLER                      PIC X(22)  VALUE             ST1144.2
+016200            " FOR OFFICIAL USE ONLY".                             ST1144.2
+016300     02  FILLER                      PIC X(12)  VALUE SPACE.      ST1144.2
+016400     02  FILLER                      PIC X(58)  VALUE             ST1144.2
+016500     "ON-SITE VALIDATION, NATIONAL INSTITUTE OF STD & TECH.     ".ST1144.2
+016600     02  FILLER                      PIC X(13)  VALUE SPACE.      ST1144.2
+016700     02 FILLER                       PIC X(15)  VALUE             ST1144.2
+016800             " COPYRIGHT 1985".                                   ST1144.2
+016900 01  CCVS-E-4.                                                    ST1144.2
+017000     02 CCVS-E-4-1                   PIC XXX    VALUE SPACE.      ST1144.2
+017100     02 FILLER                       PIC X(4)   VALUE " OF ".     ST1144.2
+017200     02 CCVS-E-4-2                   PIC XXX    VALUE SPACE.      ST1144.2
+017300     02 FILLER                       PIC X(40)  VALUE             ST1144.2
+017400      "  TESTS WERE EXECUTED SUCCESSFULLY".                       ST1144.2
+017500 01  XXINFO.                                                      ST1144.2
+017600     02 FILLER                       PIC X(19)  VALUE             ST1144.2
+017700            "*** INFORMATION ***".                                ST1144.2
+017800     02 INFO-TEXT.                                                ST1144.2
+017900       04 FILLER                     PIC X(8)   VALUE SPACE.      ST1144.2
+018000       04 XXCOMPUTED                 PIC X(20).                   ST1144.2
+018100       04 FILLER                     PIC X(5)   VALUE SPACE.      ST1144.2
+018200       04 XXCORRECT                  PIC X(20).                   ST1144.2
+018300     02 INF-ANSI-REFERENCE           PIC X(48).                   ST1144.2
+018400 01  HYPHEN-LINE.                                                 ST1144.2
+018500     02 FILLER  PIC IS X VALUE IS SPACE.                          ST1144.2
+018600     02 FILLER  PIC IS X(65)    VALUE IS "*********************** ST1144.2
+018700-    "*****************************************".                 ST1144.2
+018800     02 FILLER  PIC IS X(54)    VALUE IS "*********************** ST1144.2
+018900-    "******************************".                            ST1144.2
+019000 01  CCVS-PGM-ID                     PIC X(9)   VALUE             ST1144.2
+019100     "ST114M".                                                    ST1144.2
+019200                                                                  ST1144.2
+019300 PROCEDURE DIVISION.                                              ST1144.2
+019400 SORTPARA SECTION.                                                ST1144.2
+019500 SORT-PARAGRAPH.                                                  ST1144.2
+019600     SORT     SORTFILE-1N ON ASCENDING KEY SRT-KEY-N              ST1144.2
+019700              WITH DUPLICATES IN ORDER                            ST1144.2
+019800              INPUT PROCEDURE INPROC-N THRU INPROC-N-EXIT         ST1144.2
+019900              GIVING SORTOUT-1N.                                  ST1144.2
+020000     PERFORM  VERIFY-STABLE-ORDER THRU VERIFY-STABLE-ORDER-EXIT.  ST1144.2
+020100     PERFORM  CLOSE-FILES.                                        ST1144.2
+020200     STOP     RUN.                                                ST1144.2
+020300 INPROC-N SECTION.                                                ST1144.2
+020400 OPEN-FILES.                                                      ST1144.2
+020500     OPEN    OUTPUT PRINT-FILE.                                   ST1144.2
+020600     MOVE  CCVS-PGM-ID TO TEST-ID. MOVE CCVS-PGM-ID TO ID-AGAIN.  ST1144.2
+020700     MOVE    SPACE TO TEST-RESULTS.                               ST1144.2
+020800     PERFORM HEAD-ROUTINE THRU COLUMN-NAMES-ROUTINE.              ST1144.2
+020900     GO TO CCVS1-EXIT.                                            ST1144.2
+021000 CLOSE-FILES.                                                     ST1144.2
+021100     PERFORM END-ROUTINE THRU END-ROUTINE-13. CLOSE PRINT-FILE.   ST1144.2
+021200                                                                  ST1144.2
+021300 TERMINATE-CCVS.                                                  ST1144.2
+021312     MOVE     ZERO TO RETURN-CODE.                                ST1144.2
+021324     IF       INSPECT-COUNTER NOT EQUAL TO ZERO                   ST1144.2
+021336              MOVE 4 TO RETURN-CODE.                              ST1144.2
+021348     IF       ERROR-COUNTER NOT EQUAL TO ZERO                     ST1144.2
+021360              MOVE 8 TO RETURN-CODE.                              ST1144.2
+021372     IF       DELETE-COUNTER NOT EQUAL TO ZERO                    ST1144.2
+021384              MOVE 16 TO RETURN-CODE.                             ST1144.2
+021400     STOP     RUN.                                                ST1144.2
+021500 INSPT. MOVE "INSPT" TO P-OR-F. ADD 1 TO INSPECT-COUNTER.         ST1144.2
+021600 PASS.  MOVE "PASS " TO P-OR-F.  ADD 1 TO PASS-COUNTER.           ST1144.2
+021700 FAIL.  MOVE "FAIL*" TO P-OR-F.  ADD 1 TO ERROR-COUNTER.          ST1144.2
+021800 DE-LETE.  MOVE "*****" TO P-OR-F.  ADD 1 TO DELETE-COUNTER.      ST1144.2
+021900     MOVE "****TEST DELETED****" TO RE-MARK.                      ST1144.2
+022000 PRINT-DETAIL.                                                    ST1144.2
+022100     IF REC-CT NOT EQUAL TO ZERO                                  ST1144.2
+022200             MOVE "." TO PARDOT-X                                 ST1144.2
+022300             MOVE REC-CT TO DOTVALUE.                             ST1144.2
+022400     MOVE     TEST-RESULTS TO PRINT-REC. PERFORM WRITE-LINE.      ST1144.2
+022500     IF P-OR-F EQUAL TO "FAIL*"  PERFORM WRITE-LINE               ST1144.2
+022600        PERFORM FAIL-ROUTINE THRU FAIL-ROUTINE-EX                 ST1144.2
+022700          ELSE PERFORM BAIL-OUT THRU BAIL-OUT-EX.                 ST1144.2
+022800     MOVE SPACE TO P-OR-F. MOVE SPACE TO COMPUTED-X.              ST1144.2
+022900     MOVE SPACE TO CORRECT-X.                                     ST1144.2
+023000     IF     REC-CT EQUAL TO ZERO  MOVE SPACE TO PAR-NAME.         ST1144.2
+023100     MOVE     SPACE TO RE-MARK.                                   ST1144.2
+023200 HEAD-ROUTINE.                                                    ST1144.2
+023300     MOVE CCVS-H-1  TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.  ST1144.2
+023400     MOVE CCVS-H-2A TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.  ST1144.2
+023500     MOVE CCVS-H-2B TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.  ST1144.2
+023600     MOVE CCVS-H-3  TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.  ST1144.2
+023700 COLUMN-NAMES-ROUTINE.                                            ST1144.2
+023800     MOVE CCVS-C-1 TO DUMMY-RECORD. PERFORM WRITE-LINE.           ST1144.2
+023900     MOVE CCVS-C-2 TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   ST1144.2
+024000     MOVE HYPHEN-LINE TO DUMMY-RECORD. PERFORM WRITE-LINE.        ST1144.2
+024100 END-ROUTINE.                                                     ST1144.2
+024200     MOVE HYPHEN-LINE TO DUMMY-RECORD. PERFORM WRITE-LINE 5 TIMES.ST1144.2
+024300 END-RTN-EXIT.                                                    ST1144.2
+024400     MOVE CCVS-E-1 TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   ST1144.2
+024500 END-ROUTINE-1.                                                   ST1144.2
+024600      ADD ERROR-COUNTER TO ERROR-HOLD ADD INSPECT-COUNTER TO      ST1144.2
+024700      ERROR-HOLD. ADD DELETE-COUNTER TO ERROR-HOLD.               ST1144.2
+024800      ADD PASS-COUNTER TO ERROR-HOLD.                             ST1144.2
+024900      MOVE PASS-COUNTER TO CCVS-E-4-1.                            ST1144.2
+025000      MOVE ERROR-HOLD TO CCVS-E-4-2.                              ST1144.2
+025100      MOVE CCVS-E-4 TO CCVS-E-2-2.                                ST1144.2
+025200      MOVE CCVS-E-2 TO DUMMY-RECORD PERFORM WRITE-LINE.           ST1144.2
+025300  END-ROUTINE-12.                                                 ST1144.2
+025400      MOVE "TEST(S) FAILED" TO ENDER-DESC.                        ST1144.2
+025500     IF       ERROR-COUNTER IS EQUAL TO ZERO                      ST1144.2
+025600         MOVE "NO " TO ERROR-TOTAL                                ST1144.2
+025700         ELSE                                                     ST1144.2
+025800         MOVE ERROR-COUNTER TO ERROR-TOTAL.                       ST1144.2
+025900     MOVE     CCVS-E-2 TO DUMMY-RECORD.                           ST1144.2
+026000     PERFORM WRITE-LINE.                                          ST1144.2
+026100 END-ROUTINE-13.                                                  ST1144.2
+026200     IF DELETE-COUNTER IS EQUAL TO ZERO                           ST1144.2
+026300         MOVE "NO " TO ERROR-TOTAL  ELSE                          ST1144.2
+026400         MOVE DELETE-COUNTER TO ERROR-TOTAL.                      ST1144.2
+026500     MOVE "TEST(S) DELETED     " TO ENDER-DESC.                   ST1144.2
+026600     MOVE CCVS-E-2 TO DUMMY-RECORD. PERFORM WRITE-LINE.           ST1144.2
+026700      IF   INSPECT-COUNTER EQUAL TO ZERO                          ST1144.2
+026800          MOVE "NO " TO ERROR-TOTAL                               ST1144.2
+026900      ELSE MOVE INSPECT-COUNTER TO ERROR-TOTAL.                   ST1144.2
+027000      MOVE "TEST(S) REQUIRE INSPECTION" TO ENDER-DESC.            ST1144.2
+027100      MOVE CCVS-E-2 TO DUMMY-RECORD. PERFORM WRITE-LINE.          ST1144.2
+027200     MOVE CCVS-E-3 TO DUMMY-RECORD. PERFORM WRITE-LINE.           ST1144.2
+027300 WRITE-LINE.                                                      ST1144.2
+027400     ADD 1 TO RECORD-COUNT.                                       ST1144.2
+027500     IF RECORD-COUNT GREATER 50                                   ST1144.2
+027600         MOVE DUMMY-RECORD TO DUMMY-HOLD                          ST1144.2
+027700         MOVE SPACE TO DUMMY-RECORD                               ST1144.2
+027800         WRITE DUMMY-RECORD AFTER ADVANCING PAGE                  ST1144.2
+027900         MOVE CCVS-C-1 TO DUMMY-RECORD PERFORM WRT-LN             ST1144.2
+028000         MOVE CCVS-C-2 TO DUMMY-RECORD PERFORM WRT-LN 2 TIMES     ST1144.2
+028100         MOVE HYPHEN-LINE TO DUMMY-RECORD PERFORM WRT-LN          ST1144.2
+028200         MOVE DUMMY-HOLD TO DUMMY-RECORD                          ST1144.2
+028300         MOVE ZERO TO RECORD-COUNT.                               ST1144.2
+028400     PERFORM WRT-LN.                                              ST1144.2
+028500 WRT-LN.                                                          ST1144.2
+028600     WRITE    DUMMY-RECORD AFTER ADVANCING 1 LINES.               ST1144.2
+028700     MOVE SPACE TO DUMMY-RECORD.                                  ST1144.2
+028800 BLANK-LINE-PRINT.                                                ST1144.2
+028900     PERFORM WRT-LN.                                              ST1144.2
+029000 FAIL-ROUTINE.                                                    ST1144.2
+029100     IF     COMPUTED-X NOT EQUAL TO SPACE                         ST1144.2
+029200            GO TO   FAIL-ROUTINE-WRITE.                           ST1144.2
+029300     IF     CORRECT-X NOT EQUAL TO SPACE GO TO FAIL-ROUTINE-WRITE.ST1144.2
+029400     MOVE   ANSI-REFERENCE TO INF-ANSI-REFERENCE.                 ST1144.2
+029500     MOVE  "NO FURTHER INFORMATION, SEE PROGRAM." TO INFO-TEXT.   ST1144.2
+029600     MOVE   XXINFO TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   ST1144.2
+029700     MOVE   SPACES TO INF-ANSI-REFERENCE.                         ST1144.2
+029800     GO TO  FAIL-ROUTINE-EX.                                      ST1144.2
+029900 FAIL-ROUTINE-WRITE.                                              ST1144.2
+030000     MOVE   TEST-COMPUTED TO PRINT-REC PERFORM WRITE-LINE         ST1144.2
+030100     MOVE   ANSI-REFERENCE TO COR-ANSI-REFERENCE.                 ST1144.2
+030200     MOVE   TEST-CORRECT TO PRINT-REC PERFORM WRITE-LINE 2 TIMES. ST1144.2
+030300     MOVE   SPACES TO COR-ANSI-REFERENCE.                         ST1144.2
+030400 FAIL-ROUTINE-EX. EXIT.                                           ST1144.2
+030500 BAIL-OUT.                                                        ST1144.2
+030600     IF     COMPUTED-A NOT EQUAL TO SPACE GO TO BAIL-OUT-WRITE.   ST1144.2
+030700     IF     CORRECT-A EQUAL TO SPACE GO TO BAIL-OUT-EX.           ST1144.2
+030800 BAIL-OUT-WRITE.                                                  ST1144.2
+030900     MOVE CORRECT-A TO XXCORRECT. MOVE COMPUTED-A TO XXCOMPUTED.  ST1144.2
+031000     MOVE   ANSI-REFERENCE TO INF-ANSI-REFERENCE.                 ST1144.2
+031100     MOVE   XXINFO TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   ST1144.2
+031200     MOVE   SPACES TO INF-ANSI-REFERENCE.                         ST1144.2
+031300 BAIL-OUT-EX. EXIT.                                               ST1144.2
+031400 CCVS1-EXIT.                                                      ST1144.2
+031500     EXIT.                                                        ST1144.2
+031600                                                                  ST1144.2
+031700 BUILD-FILE-N.                                                    ST1144.2
+031800     MOVE     0005 TO SRT-KEY-N. MOVE 0001 TO SRT-SEQ-N.          ST1144.2
+031900     RELEASE  SORT-GROUP-N.                                       ST1144.2
+032000     MOVE     0003 TO SRT-KEY-N. MOVE 0002 TO SRT-SEQ-N.          ST1144.2
+032100     RELEASE  SORT-GROUP-N.                                       ST1144.2
+032200     MOVE     0005 TO SRT-KEY-N. MOVE 0003 TO SRT-SEQ-N.          ST1144.2
+032300     RELEASE  SORT-GROUP-N.                                       ST1144.2
+032400     MOVE     0001 TO SRT-KEY-N. MOVE 0004 TO SRT-SEQ-N.          ST1144.2
+032500     RELEASE  SORT-GROUP-N.                                       ST1144.2
+032600     MOVE     0003 TO SRT-KEY-N. MOVE 0005 TO SRT-SEQ-N.          ST1144.2
+032700     RELEASE  SORT-GROUP-N.                                       ST1144.2
+032800     MOVE     0005 TO SRT-KEY-N. MOVE 0006 TO SRT-SEQ-N.          ST1144.2
+032900     RELEASE  SORT-GROUP-N.                                       ST1144.2
+033000     MOVE     0002 TO SRT-KEY-N. MOVE 0007 TO SRT-SEQ-N.          ST1144.2
+033100     RELEASE  SORT-GROUP-N.                                       ST1144.2
+033200     MOVE     0002 TO SRT-KEY-N. MOVE 0008 TO SRT-SEQ-N.          ST1144.2
+033300     RELEASE  SORT-GROUP-N.                                       ST1144.2
+033400     MOVE     0001 TO SRT-KEY-N. MOVE 0009 TO SRT-SEQ-N.          ST1144.2
+033500     RELEASE  SORT-GROUP-N.                                       ST1144.2
+033600     MOVE     "BUILD DUP-KEY SORT" TO FEATURE.                    ST1144.2
+033700     MOVE     "BUILD-FILE-N" TO PAR-NAME.                         ST1144.2
+033800     MOVE     "NINE RECORDS RELEASED, 4 KEY GROUPS" TO RE-MARK.   ST1144.2
+033900     PERFORM  PASS.                                               ST1144.2
+034000     PERFORM  PRINT-DETAIL.                                       ST1144.2
+034100     GO       TO INPROC-N-EXIT.                                   ST1144.2
+034200 INPROC-N-EXIT SECTION.                                           ST1144.2
+034300 EXITPARA-N.                                                      ST1144.2
+034400     EXIT.                                                        ST1144.2
+034450 VERIFYPARA-N SECTION.                                            ST1144.2
+034500 VERIFY-STABLE-ORDER.                                             ST1144.2
+034600     MOVE     "STABLE SORT ORDER" TO FEATURE.                     ST1144.2
+034700     OPEN     INPUT SORTOUT-1N.                                   ST1144.2
+034800     MOVE     ZERO TO WRK-PREV-KEY.                               ST1144.2
+034900     MOVE     ZERO TO WRK-PREV-SEQ.                               ST1144.2
+035000     MOVE     "Y"  TO WRK-STABLE-SW.                              ST1144.2
+035100 VERIFY-READ-LOOP.                                                ST1144.2
+035200     READ     SORTOUT-1N                                          ST1144.2
+035300         AT END GO TO VERIFY-READ-LOOP-EX.                        ST1144.2
+035400     IF       OUT-KEY-N LESS THAN WRK-PREV-KEY                    ST1144.2
+035500              MOVE "N" TO WRK-STABLE-SW.                          ST1144.2
+035600     IF       OUT-KEY-N EQUAL TO WRK-PREV-KEY                     ST1144.2
+035700         AND  OUT-SEQ-N LESS THAN WRK-PREV-SEQ                    ST1144.2
+035800              MOVE "N" TO WRK-STABLE-SW.                          ST1144.2
+035900     MOVE     OUT-KEY-N TO WRK-PREV-KEY.                          ST1144.2
+036000     MOVE     OUT-SEQ-N TO WRK-PREV-SEQ.                          ST1144.2
+036100     GO       TO VERIFY-READ-LOOP.                                ST1144.2
+036200 VERIFY-READ-LOOP-EX.                                             ST1144.2
+036300     CLOSE    SORTOUT-1N.                                         ST1144.2
+036400     MOVE     "VERIFY-STABLE-ORDER" TO PAR-NAME.                  ST1144.2
+036500     IF       WRK-STABLE                                          ST1144.2
+036600              PERFORM PASS                                        ST1144.2
+036700              MOVE "DUP-KEY GROUPS IN INPUT ORDER" TO RE-MARK     ST1144.2
+036800     ELSE                                                         ST1144.2
+036900              PERFORM FAIL                                        ST1144.2
+037000              MOVE "SORT NOT STABLE" TO RE-MARK.                  ST1144.2
+037100     PERFORM  PRINT-DETAIL.                                       ST1144.2
+037200 VERIFY-STABLE-ORDER-EXIT.                                        ST1144.2
+037300     EXIT.                                                        ST1144.2
