@@ -0,0 +1,420 @@
+000100 IDENTIFICATION DIVISION.                                         ST1344.2
+000200 PROGRAM-ID.                                                      ST1344.2
+000300     ST134A.                                                      ST1344.2
+000400**                                                              * ST1344.2
+000500**                                                              * ST1344.2
+000600**    VALIDATION FOR:-                                       *    ST1344.2
+000700**                                                              * ST1344.2
+000800*    "ON-SITE VALIDATION, NATIONAL INSTITUTE OF STD & TECH.     ".ST1344.2
+000900**                                                              * ST1344.2
+001000*    "COBOL 85 VERSION 4.2, Apr  1993 SSVG                      ".ST1344.2
+001100**                                                              * ST1344.2
+001200***************************************************************** ST1344.2
+001300**                                                              * ST1344.2
+001400**      X-CARDS USED BY THIS PROGRAM ARE :-                  *    ST1344.2
+001500**                                                              * ST1344.2
+001600**        X-55  - SYSTEM PRINTER NAME.                       *    ST1344.2
+001700**        X-82  - SOURCE COMPUTER NAME.                      *    ST1344.2
+001800**        X-83  - OBJECT COMPUTER NAME.                      *    ST1344.2
+001900**                                                              * ST1344.2
+002000***************************************************************** ST1344.2
+002100**                                                              * ST1344.2
+002200**    PROGRAM ST134A TESTS THE EVALUATE STATEMENT: A SINGLE-   *  ST1344.2
+002300**    SUBJECT FORM WITH WHEN OTHER, A MULTI-SUBJECT FORM WITH  *  ST1344.2
+002400**    WHEN ANY, STACKED MULTI-VALUE WHEN PHRASES, AND THE      *  ST1344.2
+002500**    EVALUATE TRUE/FALSE CONDITION-NAME FORMS.                *  ST1344.2
+002600**                                                              * ST1344.2
+002700***************************************************************** ST1344.2
+002800                                                                  ST1344.2
+002900 ENVIRONMENT DIVISION.                                            ST1344.2
+003000 CONFIGURATION SECTION.                                           ST1344.2
+003100 SOURCE-COMPUTER.                                                 ST1344.2
+003200     XXXXX082.                                                    ST1344.2
+003300 OBJECT-COMPUTER.                                                 ST1344.2
+003400     XXXXX083.                                                    ST1344.2
+003500 INPUT-OUTPUT SECTION.                                            ST1344.2
+003600 FILE-CONTROL.                                                    ST1344.2
+003700     SELECT PRINT-FILE ASSIGN TO                                  ST1344.2
+003800     XXXXX055.                                                    ST1344.2
+003900 DATA DIVISION.                                                   ST1344.2
+004000 FILE SECTION.                                                    ST1344.2
+004100 FD  PRINT-FILE.                                                  ST1344.2
+004200 01  PRINT-REC PICTURE X(120).                                    ST1344.2
+004300 01  DUMMY-RECORD PICTURE X(120).                                 ST1344.2
+004400 WORKING-STORAGE SECTION.                                         ST1344.2
+004500 01  WS-EVAL-SUBJECT           PIC 9      VALUE ZERO.             ST1344.2
+004600 01  WS-EVAL-RESULT            PIC X(20)  VALUE SPACE.            ST1344.2
+004700 01  WS-EVAL-SWITCH            PIC X      VALUE "A".              ST1344.2
+004800     88  EVAL-SW-ALPHA                    VALUE "A".              ST1344.2
+004900     88  EVAL-SW-BETA                     VALUE "B".              ST1344.2
+005000     88  EVAL-SW-GAMMA                    VALUE "C".              ST1344.2
+005100 01  WS-EVAL-COND-A            PIC 9      VALUE ZERO.             ST1344.2
+005200 01  WS-EVAL-COND-B            PIC 9      VALUE ZERO.             ST1344.2
+005300 01  TEST-RESULTS.                                                ST1344.2
+005400     02 FILLER                   PIC X      VALUE SPACE.          ST1344.2
+005500     02 FEATURE                  PIC X(20)  VALUE SPACE.          ST1344.2
+005600     02 FILLER                   PIC X      VALUE SPACE.          ST1344.2
+005700     02 P-OR-F                   PIC X(5)   VALUE SPACE.          ST1344.2
+005800     02 FILLER                   PIC X      VALUE SPACE.          ST1344.2
+005900     02  PAR-NAME.                                                ST1344.2
+006000       03 FILLER                 PIC X(19)  VALUE SPACE.          ST1344.2
+006100       03  PARDOT-X              PIC X      VALUE SPACE.          ST1344.2
+006200       03 DOTVALUE               PIC 99     VALUE ZERO.           ST1344.2
+006300     02 FILLER                   PIC X(8)   VALUE SPACE.          ST1344.2
+006400     02 RE-MARK                  PIC X(61).                       ST1344.2
+006500 01  TEST-COMPUTED.                                               ST1344.2
+006600     02 FILLER                   PIC X(30)  VALUE SPACE.          ST1344.2
+006700     02 FILLER                   PIC X(17)  VALUE                 ST1344.2
+006800            "       COMPUTED=".                                   ST1344.2
+006900     02 COMPUTED-X.                                               ST1344.2
+007000     03 COMPUTED-A               PIC X(20)  VALUE SPACE.          ST1344.2
+007100     03 COMPUTED-N               REDEFINES COMPUTED-A             ST1344.2
+007200                                 PIC -9(9).9(9).                  ST1344.2
+007300     03 COMPUTED-0V18 REDEFINES COMPUTED-A   PIC -.9(18).         ST1344.2
+007400     03 COMPUTED-4V14 REDEFINES COMPUTED-A   PIC -9(4).9(14).     ST1344.2
+007500     03 COMPUTED-14V4 REDEFINES COMPUTED-A   PIC -9(14).9(4).     ST1344.2
+007600     03       CM-18V0 REDEFINES COMPUTED-A.                       ST1344.2
+007700         04 COMPUTED-18V0                    PIC -9(18).          ST1344.2
+007800         04 FILLER                           PIC X.               ST1344.2
+007900     03 FILLER PIC X(50) VALUE SPACE.                             ST1344.2
+008000 01  TEST-CORRECT.                                                ST1344.2
+008100     02 FILLER PIC X(30) VALUE SPACE.                             ST1344.2
+008200     02 FILLER PIC X(17) VALUE "       CORRECT =".                ST1344.2
+008300     02 CORRECT-X.                                                ST1344.2
+008400     03 CORRECT-A                  PIC X(20) VALUE SPACE.         ST1344.2
+008500     03 CORRECT-N    REDEFINES CORRECT-A     PIC -9(9).9(9).      ST1344.2
+008600     03 CORRECT-0V18 REDEFINES CORRECT-A     PIC -.9(18).         ST1344.2
+008700     03 CORRECT-4V14 REDEFINES CORRECT-A     PIC -9(4).9(14).     ST1344.2
+008800     03 CORRECT-14V4 REDEFINES CORRECT-A     PIC -9(14).9(4).     ST1344.2
+008900     03      CR-18V0 REDEFINES CORRECT-A.                         ST1344.2
+009000         04 CORRECT-18V0                     PIC -9(18).          ST1344.2
+009100         04 FILLER                           PIC X.               ST1344.2
+009200     03 FILLER PIC X(2) VALUE SPACE.                              ST1344.2
+009300     03 COR-ANSI-REFERENCE             PIC X(48) VALUE SPACE.     ST1344.2
+009400 01  CCVS-C-1.                                                    ST1344.2
+009500     02 FILLER  PIC IS X(99)    VALUE IS " FEATURE              PAST1344.2
+009600-    "SS  PARAGRAPH-NAME                                          ST1344.2
+009700-    "       REMARKS".                                            ST1344.2
+009800     02 FILLER                     PIC X(20)    VALUE SPACE.      ST1344.2
+009900 01  CCVS-C-2.                                                    ST1344.2
+010000     02 FILLER                     PIC X        VALUE SPACE.      ST1344.2
+010100     02 FILLER                     PIC X(6)     VALUE "TESTED".   ST1344.2
+010200     02 FILLER                     PIC X(15)    VALUE SPACE.      ST1344.2
+010300     02 FILLER                     PIC X(4)     VALUE "FAIL".     ST1344.2
+010400     02 FILLER                     PIC X(94)    VALUE SPACE.      ST1344.2
+010500 01  REC-CT                        PIC 99       VALUE ZERO.       ST1344.2
+010600 01  DELETE-COUNTER                PIC 999      VALUE ZERO.       ST1344.2
+010700 01  ERROR-COUNTER                 PIC 999      VALUE ZERO.       ST1344.2
+010800 01  INSPECT-COUNTER               PIC 999      VALUE ZERO.       ST1344.2
+010900 01  PASS-COUNTER                  PIC 999      VALUE ZERO.       ST1344.2
+011000 01  TOTAL-ERROR                   PIC 999      VALUE ZERO.       ST1344.2
+011100 01  ERROR-HOLD                    PIC 999      VALUE ZERO.       ST1344.2
+011200 01  DUMMY-HOLD                    PIC X(120)   VALUE SPACE.      ST1344.2
+011300 01  RECORD-COUNT                  PIC 9(5)     VALUE ZERO.       ST1344.2
+011400 01  ANSI-REFERENCE                PIC X(48)    VALUE SPACES.     ST1344.2
+011500 01  CCVS-H-1.                                                    ST1344.2
+011600     02  FILLER                    PIC X(39)    VALUE SPACES.     ST1344.2
+011700     02  FILLER                    PIC X(42)    VALUE             ST1344.2
+011800     "OFFICIAL COBOL COMPILER VALIDATION SYSTEM".                 ST1344.2
+011900     02  FILLER                    PIC X(39)    VALUE SPACES.     ST1344.2
+012000 01  CCVS-H-2A.                                                   ST1344.2
+012100   02  FILLER                        PIC X(40)  VALUE SPACE.      ST1344.2
+012200   02  FILLER                        PIC X(7)   VALUE "CCVS85 ".  ST1344.2
+012300   02  FILLER                        PIC XXXX   VALUE             ST1344.2
+012400     "4.2 ".                                                      ST1344.2
+012500   02  FILLER                        PIC X(28)  VALUE             ST1344.2
+012600            " COPY - NOT FOR DISTRIBUTION".                       ST1344.2
+012700   02  FILLER                        PIC X(41)  VALUE SPACE.      ST1344.2
+012800                                                                  ST1344.2
+012900 01  CCVS-H-2B.                                                   ST1344.2
+013000   02  FILLER                        PIC X(15)  VALUE             ST1344.2
+013100            "TEST RESULT OF ".                                    ST1344.2
+013200   02  TEST-ID                       PIC X(9).                    ST1344.2
+013300   02  FILLER                        PIC X(4)   VALUE             ST1344.2
+013400            " IN ".                                               ST1344.2
+013500   02  FILLER                        PIC X(12)  VALUE             ST1344.2
+013600     " HIGH       ".                                              ST1344.2
+013700   02  FILLER                        PIC X(22)  VALUE             ST1344.2
+013800            " LEVEL VALIDATION FOR ".                             ST1344.2
+013900   02  FILLER                        PIC X(58)  VALUE             ST1344.2
+014000     "ON-SITE VALIDATION, NATIONAL INSTITUTE OF STD & TECH.     ".ST1344.2
+014100 01  CCVS-H-3.                                                    ST1344.2
+014200     02  FILLER                      PIC X(34)  VALUE             ST1344.2
+014300            " FOR OFFICIAL USE ONLY    ".                         ST1344.2
+014400     02  FILLER                      PIC X(58)  VALUE             ST1344.2
+014500     "COBOL 85 VERSION 4.2, Apr  1993 SSVG                      ".ST1344.2
+014600     02  FILLER                      PIC X(28)  VALUE             ST1344.2
+014700            "  COPYRIGHT   1985 ".                                ST1344.2
+014800 01  CCVS-E-1.                                                    ST1344.2
+014900     02 FILLER                       PIC X(52)  VALUE SPACE.      ST1344.2
+015000     02 FILLER  PIC X(14) VALUE IS "END OF TEST-  ".              ST1344.2
+015100     02 ID-AGAIN                     PIC X(9).                    ST1344.2
+015200     02 FILLER                       PIC X(45)  VALUE SPACES.     ST1344.2
+015300 01  CCVS-E-2.                                                    ST1344.2
+015400     02  FILLER                      PIC X(31)  VALUE SPACE.      ST1344.2
+015500     02  FILLER                      PIC X(21)  VALUE SPACE.      ST1344.2
+015600     02 CCVS-E-2-2.                                               ST1344.2
+015700         03 ERROR-TOTAL              PIC XXX    VALUE SPACE.      ST1344.2
+015800         03 FILLER                   PIC X      VALUE SPACE.      ST1344.2
+015900         03 ENDER-DESC               PIC X(44)  VALUE             ST1344.2
+016000            "ERRORS ENCOUNTERED".                                 ST1344.2
+016100 01  CCVS-E-3.                                                    ST1344.2
+016200     02  FILLER                      PIC X(22)  VALUE             ST1344.2
+016300            " FOR OFFICIAL USE ONLY".                             ST1344.2
+016400     02  FILLER                      PIC X(12)  VALUE SPACE.      ST1344.2
+016500     02  FILLER                      PIC X(58)  VALUE             ST1344.2
+016600     "ON-SITE VALIDATION, NATIONAL INSTITUTE OF STD & TECH.     ".ST1344.2
+016700     02  FILLER                      PIC X(13)  VALUE SPACE.      ST1344.2
+016800     02 FILLER                       PIC X(15)  VALUE             ST1344.2
+016900             " COPYRIGHT 1985".                                   ST1344.2
+017000 01  CCVS-E-4.                                                    ST1344.2
+017100     02 CCVS-E-4-1                   PIC XXX    VALUE SPACE.      ST1344.2
+017200     02 FILLER                       PIC X(4)   VALUE " OF ".     ST1344.2
+017300     02 CCVS-E-4-2                   PIC XXX    VALUE SPACE.      ST1344.2
+017400     02 FILLER                       PIC X(40)  VALUE             ST1344.2
+017500      "  TESTS WERE EXECUTED SUCCESSFULLY".                       ST1344.2
+017600 01  XXINFO.                                                      ST1344.2
+017700     02 FILLER                       PIC X(19)  VALUE             ST1344.2
+017800            "*** INFORMATION ***".                                ST1344.2
+017900     02 INFO-TEXT.                                                ST1344.2
+018000       04 FILLER                     PIC X(8)   VALUE SPACE.      ST1344.2
+018100       04 XXCOMPUTED                 PIC X(20).                   ST1344.2
+018200       04 FILLER                     PIC X(5)   VALUE SPACE.      ST1344.2
+018300       04 XXCORRECT                  PIC X(20).                   ST1344.2
+018400     02 INF-ANSI-REFERENCE           PIC X(48).                   ST1344.2
+018500 01  HYPHEN-LINE.                                                 ST1344.2
+018600     02 FILLER  PIC IS X VALUE IS SPACE.                          ST1344.2
+018700     02 FILLER  PIC IS X(65)    VALUE IS "*********************** ST1344.2
+018800-    "*****************************************".                 ST1344.2
+018900     02 FILLER  PIC IS X(54)    VALUE IS "*********************** ST1344.2
+019000-    "******************************".                            ST1344.2
+019100 01  CCVS-PGM-ID                     PIC X(9)   VALUE             ST1344.2
+019200     "ST134A".                                                    ST1344.2
+019300 PROCEDURE DIVISION.                                              ST1344.2
+019400 CCVS1 SECTION.                                                   ST1344.2
+019500 OPEN-FILES.                                                      ST1344.2
+019600     OPEN     OUTPUT PRINT-FILE.                                  ST1344.2
+019700     MOVE CCVS-PGM-ID TO TEST-ID. MOVE CCVS-PGM-ID TO ID-AGAIN.   ST1344.2
+019800     MOVE    SPACE TO TEST-RESULTS.                               ST1344.2
+019900     PERFORM  HEAD-ROUTINE THRU COLUMN-NAMES-ROUTINE.             ST1344.2
+020000     GO TO CCVS1-EXIT.                                            ST1344.2
+020100 CLOSE-FILES.                                                     ST1344.2
+020200     PERFORM END-ROUTINE THRU END-ROUTINE-13. CLOSE PRINT-FILE.   ST1344.2
+020300 TERMINATE-CCVS.                                                  ST1344.2
+020312     MOVE     ZERO TO RETURN-CODE.                                ST1344.2
+020324     IF       INSPECT-COUNTER NOT EQUAL TO ZERO                   ST1344.2
+020336              MOVE 4 TO RETURN-CODE.                              ST1344.2
+020348     IF       ERROR-COUNTER NOT EQUAL TO ZERO                     ST1344.2
+020360              MOVE 8 TO RETURN-CODE.                              ST1344.2
+020372     IF       DELETE-COUNTER NOT EQUAL TO ZERO                    ST1344.2
+020384              MOVE 16 TO RETURN-CODE.                             ST1344.2
+020400     STOP     RUN.                                                ST1344.2
+020500 TERMINATE-CALL.                                                  ST1344.2
+020600     STOP     RUN.                                                ST1344.2
+020700 INSPT. MOVE "INSPT" TO P-OR-F. ADD 1 TO INSPECT-COUNTER.         ST1344.2
+020800 PASS.  MOVE "PASS " TO P-OR-F.  ADD 1 TO PASS-COUNTER.           ST1344.2
+020900 FAIL.  MOVE "FAIL*" TO P-OR-F.  ADD 1 TO ERROR-COUNTER.          ST1344.2
+021000 DE-LETE.  MOVE "*****" TO P-OR-F.  ADD 1 TO DELETE-COUNTER.      ST1344.2
+021100     MOVE "****TEST DELETED****" TO RE-MARK.                      ST1344.2
+021200 PRINT-DETAIL.                                                    ST1344.2
+021300     IF REC-CT NOT EQUAL TO ZERO                                  ST1344.2
+021400             MOVE "." TO PARDOT-X                                 ST1344.2
+021500             MOVE REC-CT TO DOTVALUE.                             ST1344.2
+021600     MOVE     TEST-RESULTS TO PRINT-REC. PERFORM WRITE-LINE.      ST1344.2
+021700     IF P-OR-F EQUAL TO "FAIL*"  PERFORM WRITE-LINE               ST1344.2
+021800        PERFORM FAIL-ROUTINE THRU FAIL-ROUTINE-EX                 ST1344.2
+021900          ELSE PERFORM BAIL-OUT THRU BAIL-OUT-EX.                 ST1344.2
+022000     MOVE SPACE TO P-OR-F. MOVE SPACE TO COMPUTED-X.              ST1344.2
+022100     MOVE SPACE TO CORRECT-X.                                     ST1344.2
+022200     IF     REC-CT EQUAL TO ZERO  MOVE SPACE TO PAR-NAME.         ST1344.2
+022300     MOVE     SPACE TO RE-MARK.                                   ST1344.2
+022400 HEAD-ROUTINE.                                                    ST1344.2
+022500     MOVE CCVS-H-1  TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.  ST1344.2
+022600     MOVE CCVS-H-2A TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.  ST1344.2
+022700     MOVE CCVS-H-2B TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.  ST1344.2
+022800     MOVE CCVS-H-3  TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.  ST1344.2
+022900 COLUMN-NAMES-ROUTINE.                                            ST1344.2
+023000     MOVE CCVS-C-1 TO DUMMY-RECORD. PERFORM WRITE-LINE.           ST1344.2
+023100     MOVE CCVS-C-2 TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   ST1344.2
+023200     MOVE HYPHEN-LINE TO DUMMY-RECORD. PERFORM WRITE-LINE.        ST1344.2
+023300 END-ROUTINE.                                                     ST1344.2
+023400     MOVE HYPHEN-LINE TO DUMMY-RECORD. PERFORM WRITE-LINE 5 TIMES.ST1344.2
+023500 END-RTN-EXIT.                                                    ST1344.2
+023600     MOVE CCVS-E-1 TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   ST1344.2
+023700 END-ROUTINE-1.                                                   ST1344.2
+023800      ADD ERROR-COUNTER TO ERROR-HOLD ADD INSPECT-COUNTER TO      ST1344.2
+023900      ERROR-HOLD. ADD DELETE-COUNTER TO ERROR-HOLD.               ST1344.2
+024000      ADD PASS-COUNTER TO ERROR-HOLD.                             ST1344.2
+024100      IF PASS-COUNTER EQUAL TO ERROR-HOLD GO TO END-ROUTINE-12.   ST1344.2
+024200      MOVE PASS-COUNTER TO CCVS-E-4-1.                            ST1344.2
+024300      MOVE ERROR-HOLD TO CCVS-E-4-2.                              ST1344.2
+024400      MOVE CCVS-E-4 TO CCVS-E-2-2.                                ST1344.2
+024500      MOVE CCVS-E-2 TO DUMMY-RECORD PERFORM WRITE-LINE.           ST1344.2
+024600  END-ROUTINE-12.                                                 ST1344.2
+024700      MOVE "TEST(S) FAILED" TO ENDER-DESC.                        ST1344.2
+024800     IF       ERROR-COUNTER IS EQUAL TO ZERO                      ST1344.2
+024900         MOVE "NO " TO ERROR-TOTAL                                ST1344.2
+025000         ELSE                                                     ST1344.2
+025100         MOVE ERROR-COUNTER TO ERROR-TOTAL.                       ST1344.2
+025200     MOVE     CCVS-E-2 TO DUMMY-RECORD.                           ST1344.2
+025300     PERFORM WRITE-LINE.                                          ST1344.2
+025400 END-ROUTINE-13.                                                  ST1344.2
+025500     IF DELETE-COUNTER IS EQUAL TO ZERO                           ST1344.2
+025600         MOVE "NO " TO ERROR-TOTAL  ELSE                          ST1344.2
+025700         MOVE DELETE-COUNTER TO ERROR-TOTAL.                      ST1344.2
+025800     MOVE "TEST(S) DELETED     " TO ENDER-DESC.                   ST1344.2
+025900     MOVE CCVS-E-2 TO DUMMY-RECORD. PERFORM WRITE-LINE.           ST1344.2
+026000      IF   INSPECT-COUNTER EQUAL TO ZERO                          ST1344.2
+026100          MOVE "NO " TO ERROR-TOTAL                               ST1344.2
+026200      ELSE MOVE INSPECT-COUNTER TO ERROR-TOTAL.                   ST1344.2
+026300      MOVE "TEST(S) REQUIRE INSPECTION" TO ENDER-DESC.            ST1344.2
+026400      MOVE CCVS-E-2 TO DUMMY-RECORD. PERFORM WRITE-LINE.          ST1344.2
+026500     MOVE CCVS-E-3 TO DUMMY-RECORD. PERFORM WRITE-LINE.           ST1344.2
+026600 WRITE-LINE.                                                      ST1344.2
+026700     ADD 1 TO RECORD-COUNT.                                       ST1344.2
+026800     IF RECORD-COUNT GREATER 50                                   ST1344.2
+026900         MOVE DUMMY-RECORD TO DUMMY-HOLD                          ST1344.2
+027000         MOVE SPACE TO DUMMY-RECORD                               ST1344.2
+027100         WRITE DUMMY-RECORD AFTER ADVANCING PAGE                  ST1344.2
+027200         MOVE CCVS-C-1 TO DUMMY-RECORD PERFORM WRT-LN             ST1344.2
+027300         MOVE CCVS-C-2 TO DUMMY-RECORD PERFORM WRT-LN 2 TIMES     ST1344.2
+027400         MOVE HYPHEN-LINE TO DUMMY-RECORD PERFORM WRT-LN          ST1344.2
+027500         MOVE DUMMY-HOLD TO DUMMY-RECORD                          ST1344.2
+027600         MOVE ZERO TO RECORD-COUNT.                               ST1344.2
+027700     PERFORM WRT-LN.                                              ST1344.2
+027800 WRT-LN.                                                          ST1344.2
+027900     WRITE    DUMMY-RECORD AFTER ADVANCING 1 LINES.               ST1344.2
+028000     MOVE SPACE TO DUMMY-RECORD.                                  ST1344.2
+028100 BLANK-LINE-PRINT.                                                ST1344.2
+028200     PERFORM WRT-LN.                                              ST1344.2
+028300 FAIL-ROUTINE.                                                    ST1344.2
+028400     IF   COMPUTED-X NOT EQUAL TO SPACE GO TO FAIL-ROUTINE-WRITE. ST1344.2
+028500     IF     CORRECT-X NOT EQUAL TO SPACE GO TO FAIL-ROUTINE-WRITE.ST1344.2
+028600     MOVE   ANSI-REFERENCE TO INF-ANSI-REFERENCE.                 ST1344.2
+028700     MOVE  "NO FURTHER INFORMATION, SEE PROGRAM." TO INFO-TEXT.   ST1344.2
+028800     MOVE   XXINFO TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   ST1344.2
+028900     MOVE   SPACES TO INF-ANSI-REFERENCE.                         ST1344.2
+029000     GO TO  FAIL-ROUTINE-EX.                                      ST1344.2
+029100 FAIL-ROUTINE-WRITE.                                              ST1344.2
+029200     MOVE   TEST-COMPUTED TO PRINT-REC PERFORM WRITE-LINE         ST1344.2
+029300     MOVE   ANSI-REFERENCE TO COR-ANSI-REFERENCE.                 ST1344.2
+029400     MOVE   TEST-CORRECT TO PRINT-REC PERFORM WRITE-LINE 2 TIMES. ST1344.2
+029500     MOVE   SPACES TO COR-ANSI-REFERENCE.                         ST1344.2
+029600 FAIL-ROUTINE-EX. EXIT.                                           ST1344.2
+029700 BAIL-OUT.                                                        ST1344.2
+029800     IF     COMPUTED-A NOT EQUAL TO SPACE GO TO BAIL-OUT-WRITE.   ST1344.2
+029900     IF     CORRECT-A EQUAL TO SPACE GO TO BAIL-OUT-EX.           ST1344.2
+030000 BAIL-OUT-WRITE.                                                  ST1344.2
+030100     MOVE CORRECT-A TO XXCORRECT. MOVE COMPUTED-A TO XXCOMPUTED.  ST1344.2
+030200     MOVE   ANSI-REFERENCE TO INF-ANSI-REFERENCE.                 ST1344.2
+030300     MOVE   XXINFO TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   ST1344.2
+030400     MOVE   SPACES TO INF-ANSI-REFERENCE.                         ST1344.2
+030500 BAIL-OUT-EX. EXIT.                                               ST1344.2
+030600 CCVS1-EXIT.                                                      ST1344.2
+030700     EXIT.                                                        ST1344.2
+030800 SECT-ST134A-001 SECTION.                                         ST1344.2
+030900 EVAL-TEST-001.                                                   ST1344.2
+031000     MOVE "EVALUATE SINGLE WHEN" TO FEATURE.                      ST1344.2
+031100     MOVE "EVAL-TEST-001" TO PAR-NAME.                            ST1344.2
+031200     MOVE      2 TO WS-EVAL-SUBJECT.                              ST1344.2
+031300     EVALUATE WS-EVAL-SUBJECT                                     ST1344.2
+031400         WHEN 1 MOVE "ONE" TO WS-EVAL-RESULT                      ST1344.2
+031500         WHEN 2 MOVE "TWO" TO WS-EVAL-RESULT                      ST1344.2
+031600         WHEN 3 MOVE "THREE" TO WS-EVAL-RESULT                    ST1344.2
+031700         WHEN OTHER MOVE "OTHER" TO WS-EVAL-RESULT                ST1344.2
+031800     END-EVALUATE.                                                ST1344.2
+031900     IF        WS-EVAL-RESULT EQUAL TO "TWO"                      ST1344.2
+032000               PERFORM PASS GO TO EVAL-WRITE-001.                 ST1344.2
+032100     MOVE      "EVALUATE DID NOT SELECT THE MATCHING WHEN"        ST1344.2
+032200               TO RE-MARK.                                        ST1344.2
+032300     PERFORM   FAIL.                                              ST1344.2
+032400 EVAL-WRITE-001.                                                  ST1344.2
+032500     PERFORM   PRINT-DETAIL.                                      ST1344.2
+032600 EVAL-TEST-002.                                                   ST1344.2
+032700     MOVE "EVALUATE WHEN OTHER" TO FEATURE.                       ST1344.2
+032800     MOVE "EVAL-TEST-002" TO PAR-NAME.                            ST1344.2
+032900     MOVE      9 TO WS-EVAL-SUBJECT.                              ST1344.2
+033000     EVALUATE WS-EVAL-SUBJECT                                     ST1344.2
+033100         WHEN 1 MOVE "ONE" TO WS-EVAL-RESULT                      ST1344.2
+033200         WHEN 2 MOVE "TWO" TO WS-EVAL-RESULT                      ST1344.2
+033300         WHEN 3 MOVE "THREE" TO WS-EVAL-RESULT                    ST1344.2
+033400         WHEN OTHER MOVE "OTHER" TO WS-EVAL-RESULT                ST1344.2
+033500     END-EVALUATE.                                                ST1344.2
+033600     IF        WS-EVAL-RESULT EQUAL TO "OTHER"                    ST1344.2
+033700               PERFORM PASS GO TO EVAL-WRITE-002.                 ST1344.2
+033800     MOVE      "EVALUATE DID NOT FALL THROUGH TO WHEN OTHER"      ST1344.2
+033900               TO RE-MARK.                                        ST1344.2
+034000     PERFORM   FAIL.                                              ST1344.2
+034100 EVAL-WRITE-002.                                                  ST1344.2
+034200     PERFORM   PRINT-DETAIL.                                      ST1344.2
+034300 EVAL-TEST-003.                                                   ST1344.2
+034400     MOVE "EVALUATE MULTI-SUBJ" TO FEATURE.                       ST1344.2
+034500     MOVE "EVAL-TEST-003" TO PAR-NAME.                            ST1344.2
+034600     MOVE      5 TO WS-EVAL-SUBJECT.                              ST1344.2
+034700     MOVE      "B" TO WS-EVAL-SWITCH.                             ST1344.2
+034800     EVALUATE WS-EVAL-SUBJECT ALSO WS-EVAL-SWITCH                 ST1344.2
+034900         WHEN 1 ALSO "A" MOVE "ONE-ALPHA" TO WS-EVAL-RESULT       ST1344.2
+035000         WHEN ANY ALSO "B" MOVE "ANY-BETA" TO WS-EVAL-RESULT      ST1344.2
+035100         WHEN OTHER MOVE "NO-MATCH" TO WS-EVAL-RESULT             ST1344.2
+035200     END-EVALUATE.                                                ST1344.2
+035300     IF        WS-EVAL-RESULT EQUAL TO "ANY-BETA"                 ST1344.2
+035400               PERFORM PASS GO TO EVAL-WRITE-003.                 ST1344.2
+035500     MOVE      "EVALUATE WHEN ANY DID NOT MATCH ANY SUBJECT"      ST1344.2
+035600               TO RE-MARK.                                        ST1344.2
+035700     PERFORM   FAIL.                                              ST1344.2
+035800 EVAL-WRITE-003.                                                  ST1344.2
+035900     PERFORM   PRINT-DETAIL.                                      ST1344.2
+036000 EVAL-TEST-004.                                                   ST1344.2
+036100     MOVE "EVALUATE STACKED" TO FEATURE.                          ST1344.2
+036200     MOVE "EVAL-TEST-004" TO PAR-NAME.                            ST1344.2
+036300     MOVE      2 TO WS-EVAL-SUBJECT.                              ST1344.2
+036400     EVALUATE WS-EVAL-SUBJECT                                     ST1344.2
+036500         WHEN 1                                                   ST1344.2
+036600         WHEN 2                                                   ST1344.2
+036700         WHEN 3 MOVE "LOW" TO WS-EVAL-RESULT                      ST1344.2
+036800         WHEN OTHER MOVE "HIGH" TO WS-EVAL-RESULT                 ST1344.2
+036900     END-EVALUATE.                                                ST1344.2
+037000     IF        WS-EVAL-RESULT EQUAL TO "LOW"                      ST1344.2
+037100               PERFORM PASS GO TO EVAL-WRITE-004.                 ST1344.2
+037200     MOVE      "EVALUATE STACKED WHEN DID NOT MATCH"              ST1344.2
+037300               TO RE-MARK.                                        ST1344.2
+037400     PERFORM   FAIL.                                              ST1344.2
+037500 EVAL-WRITE-004.                                                  ST1344.2
+037600     PERFORM   PRINT-DETAIL.                                      ST1344.2
+037700 EVAL-TEST-005.                                                   ST1344.2
+037800     MOVE "EVALUATE TRUE COND" TO FEATURE.                        ST1344.2
+037900     MOVE "EVAL-TEST-005" TO PAR-NAME.                            ST1344.2
+038000     MOVE      "C" TO WS-EVAL-SWITCH.                             ST1344.2
+038100     EVALUATE TRUE                                                ST1344.2
+038200         WHEN EVAL-SW-ALPHA MOVE "ALPHA" TO WS-EVAL-RESULT        ST1344.2
+038300         WHEN EVAL-SW-BETA MOVE "BETA" TO WS-EVAL-RESULT          ST1344.2
+038400         WHEN EVAL-SW-GAMMA MOVE "GAMMA" TO WS-EVAL-RESULT        ST1344.2
+038500         WHEN OTHER MOVE "UNKNOWN" TO WS-EVAL-RESULT              ST1344.2
+038600     END-EVALUATE.                                                ST1344.2
+038700     IF        WS-EVAL-RESULT EQUAL TO "GAMMA"                    ST1344.2
+038800               PERFORM PASS GO TO EVAL-WRITE-005.                 ST1344.2
+038900     MOVE      "EVALUATE TRUE DID NOT MATCH TRUE CONDITION-NAME"  ST1344.2
+039000               TO RE-MARK.                                        ST1344.2
+039100     PERFORM   FAIL.                                              ST1344.2
+039200 EVAL-WRITE-005.                                                  ST1344.2
+039300     PERFORM   PRINT-DETAIL.                                      ST1344.2
+039400 EVAL-TEST-006.                                                   ST1344.2
+039500     MOVE "EVALUATE FALSE COND" TO FEATURE.                       ST1344.2
+039600     MOVE "EVAL-TEST-006" TO PAR-NAME.                            ST1344.2
+039700     MOVE      5 TO WS-EVAL-COND-A.                               ST1344.2
+039800     MOVE      9 TO WS-EVAL-COND-B.                               ST1344.2
+039900     EVALUATE FALSE                                               ST1344.2
+040000         WHEN WS-EVAL-COND-A > WS-EVAL-COND-B MOVE "A-GREATER"    ST1344.2
+040100             TO WS-EVAL-RESULT                                    ST1344.2
+040200         WHEN OTHER MOVE "NOT-A-GREATER" TO WS-EVAL-RESULT        ST1344.2
+040300     END-EVALUATE.                                                ST1344.2
+040400     IF        WS-EVAL-RESULT EQUAL TO "A-GREATER"                ST1344.2
+040500               PERFORM PASS GO TO EVAL-WRITE-006.                 ST1344.2
+040600     MOVE      "EVALUATE FALSE DID NOT MATCH THE FALSE CONDITION" ST1344.2
+040700               TO RE-MARK.                                        ST1344.2
+040800     PERFORM   FAIL.                                              ST1344.2
+040900 EVAL-WRITE-006.                                                  ST1344.2
+041000     PERFORM   PRINT-DETAIL.                                      ST1344.2
+041100 CCVS-EXIT SECTION.                                               ST1344.2
+041200 CCVS-999999.                                                     ST1344.2
+041300     GO TO CLOSE-FILES.                                           ST1344.2
