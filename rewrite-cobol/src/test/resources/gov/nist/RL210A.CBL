@@ -27,461 +27,1125 @@
 002700*                 X-74   VALUE OF IMPLEMENTOR-NAME                RL2104.2
 002800*                 X-75   OBJECT OF VALUE OF CLAUSE                RL2104.2
 002900*                 X-82   SOURCE-COMPUTER                          RL2104.2
-003000*                 X-83   OBJECT-COMPUTER.                         RL2104.2
-003100*                                                                 RL2104.2
-003200****************************************************************  RL2104.2
-003300 ENVIRONMENT DIVISION.                                            RL2104.2
-003400 CONFIGURATION SECTION.                                           RL2104.2
-003500 SOURCE-COMPUTER.                                                 RL2104.2
-003600     XXXXX082.                                                    RL2104.2
-003700 OBJECT-COMPUTER.                                                 RL2104.2
-003800     XXXXX083.                                                    RL2104.2
-003900 INPUT-OUTPUT SECTION.                                            RL2104.2
-004000 FILE-CONTROL.                                                    RL2104.2
-004100     SELECT PRINT-FILE ASSIGN TO                                  RL2104.2
-004200     XXXXX055.                                                    RL2104.2
-004300     SELECT   RL-VS1 ASSIGN TO                                    RL2104.2
-004400     XXXXP021                                                     RL2104.2
-004500             ORGANIZATION IS RELATIVE.                            RL2104.2
-004600*    ABSENCE OF THE ACCESS CLAUSE IS TREATED AS THOUGH            RL2104.2
-004700*     SEQUENTIAL HAD BEEN SPECIFIED.                              RL2104.2
-004800 DATA DIVISION.                                                   RL2104.2
-004900 FILE SECTION.                                                    RL2104.2
-005000 FD  PRINT-FILE.                                                  RL2104.2
-005100 01  PRINT-REC PICTURE X(120).                                    RL2104.2
-005200 01  DUMMY-RECORD PICTURE X(120).                                 RL2104.2
-005300 FD  RL-VS1                                                       RL2104.2
-005400     LABEL RECORDS STANDARD                                       RL2104.2
-005500C    VALUE OF                                                     RL2104.2
-005600C    XXXXX074                                                     RL2104.2
-005700C    IS                                                           RL2104.2
-005800C    XXXXX075                                                     RL2104.2
-005900G    XXXXX069                                                     RL2104.2
-006000     BLOCK CONTAINS 1 RECORDS                                     RL2104.2
-006100     RECORD IS VARYING.                                           RL2104.2
-006200 01  RL-VS1R2-F-G-140.                                            RL2104.2
-006300     02  FILLER PIC X(120).                                       RL2104.2
-006400     02  RL-VS1R2-F-G-121-124  PIC 9(4).                          RL2104.2
-006500     02  RL-GROUP.                                                RL2104.2
-006600      03 RL-VS1R2-F-G-125-140  PIC X  OCCURS 1 TO 16              RL2104.2
-006700                               DEPENDING ON RL-VS1R2-F-G-121-124. RL2104.2
-006800 01  RL-VS1R1-F-G-120.                                            RL2104.2
-006900     02 FILLER PIC X(120).                                        RL2104.2
-007000 WORKING-STORAGE SECTION.                                         RL2104.2
-007100 01  WRK-CS-09V00 PIC S9(9) USAGE COMP VALUE ZERO.                RL2104.2
-007200 01  FILE-RECORD-INFORMATION-REC.                                 RL2104.2
-007300     03 FILE-RECORD-INFO-SKELETON.                                RL2104.2
-007400        05 FILLER                 PICTURE X(48)       VALUE       RL2104.2
-007500             "FILE=      ,RECORD=      /0,RECNO=000000,UPDT=00".  RL2104.2
-007600        05 FILLER                 PICTURE X(46)       VALUE       RL2104.2
-007700             ",ODO=0000,PGM=     ,LRECL=000000,BLKSIZ  =0000".    RL2104.2
-007800        05 FILLER                 PICTURE X(26)       VALUE       RL2104.2
-007900             ",LFIL=000000,ORG=  ,LBLR= ".                        RL2104.2
-008000        05 FILLER                 PICTURE X(37)       VALUE       RL2104.2
-008100             ",RECKEY=                             ".             RL2104.2
-008200        05 FILLER                 PICTURE X(38)       VALUE       RL2104.2
-008300             ",ALTKEY1=                             ".            RL2104.2
-008400        05 FILLER                 PICTURE X(38)       VALUE       RL2104.2
-008500             ",ALTKEY2=                             ".            RL2104.2
-008600        05 FILLER                 PICTURE X(7)        VALUE SPACE.RL2104.2
-008700     03 FILE-RECORD-INFO          OCCURS  10  TIMES.              RL2104.2
-008800        05 FILE-RECORD-INFO-P1-120.                               RL2104.2
-008900           07 FILLER              PIC X(5).                       RL2104.2
-009000           07 XFILE-NAME           PIC X(6).                      RL2104.2
-009100           07 FILLER              PIC X(8).                       RL2104.2
-009200           07 XRECORD-NAME         PIC X(6).                      RL2104.2
-009300           07 FILLER              PIC X(1).                       RL2104.2
-009400           07 REELUNIT-NUMBER     PIC 9(1).                       RL2104.2
-009500           07 FILLER              PIC X(7).                       RL2104.2
-009600           07 XRECORD-NUMBER       PIC 9(6).                      RL2104.2
-009700           07 FILLER              PIC X(6).                       RL2104.2
-009800           07 UPDATE-NUMBER       PIC 9(2).                       RL2104.2
-009900           07 FILLER              PIC X(5).                       RL2104.2
-010000           07 ODO-NUMBER          PIC 9(4).                       RL2104.2
-010100           07 FILLER              PIC X(5).                       RL2104.2
-010200           07 XPROGRAM-NAME        PIC X(5).                      RL2104.2
-010300           07 FILLER              PIC X(7).                       RL2104.2
-010400           07 XRECORD-LENGTH       PIC 9(6).                      RL2104.2
-010500           07 FILLER              PIC X(7).                       RL2104.2
-010600           07 CHARS-OR-RECORDS    PIC X(2).                       RL2104.2
-010700           07 FILLER              PIC X(1).                       RL2104.2
-010800           07 XBLOCK-SIZE          PIC 9(4).                      RL2104.2
-010900           07 FILLER              PIC X(6).                       RL2104.2
-011000           07 RECORDS-IN-FILE     PIC 9(6).                       RL2104.2
-011100           07 FILLER              PIC X(5).                       RL2104.2
-011200           07 XFILE-ORGANIZATION   PIC X(2).                      RL2104.2
-011300           07 FILLER              PIC X(6).                       RL2104.2
-011400           07 XLABEL-TYPE          PIC X(1).                      RL2104.2
-011500        05 FILE-RECORD-INFO-P121-240.                             RL2104.2
-011600           07 FILLER              PIC X(8).                       RL2104.2
-011700           07 XRECORD-KEY          PIC X(29).                     RL2104.2
-011800           07 FILLER              PIC X(9).                       RL2104.2
-011900           07 ALTERNATE-KEY1      PIC X(29).                      RL2104.2
-012000           07 FILLER              PIC X(9).                       RL2104.2
-012100           07 ALTERNATE-KEY2      PIC X(29).                      RL2104.2
-012200           07 FILLER              PIC X(7).                       RL2104.2
-012300 01  TEST-RESULTS.                                                RL2104.2
-012400     02 FILLER                   PIC X      VALUE SPACE.          RL2104.2
-012500     02 FEATURE                  PIC X(20)  VALUE SPACE.          RL2104.2
-012600     02 FILLER                   PIC X      VALUE SPACE.          RL2104.2
-012700     02 P-OR-F                   PIC X(5)   VALUE SPACE.          RL2104.2
-012800     02 FILLER                   PIC X      VALUE SPACE.          RL2104.2
-012900     02  PAR-NAME.                                                RL2104.2
-013000       03 FILLER                 PIC X(19)  VALUE SPACE.          RL2104.2
-013100       03  PARDOT-X              PIC X      VALUE SPACE.          RL2104.2
-013200       03 DOTVALUE               PIC 99     VALUE ZERO.           RL2104.2
-013300     02 FILLER                   PIC X(8)   VALUE SPACE.          RL2104.2
-013400     02 RE-MARK                  PIC X(61).                       RL2104.2
-013500 01  TEST-COMPUTED.                                               RL2104.2
-013600     02 FILLER                   PIC X(30)  VALUE SPACE.          RL2104.2
-013700     02 FILLER                   PIC X(17)  VALUE                 RL2104.2
-013800            "       COMPUTED=".                                   RL2104.2
-013900     02 COMPUTED-X.                                               RL2104.2
-014000     03 COMPUTED-A               PIC X(20)  VALUE SPACE.          RL2104.2
-014100     03 COMPUTED-N               REDEFINES COMPUTED-A             RL2104.2
-014200                                 PIC -9(9).9(9).                  RL2104.2
-014300     03 COMPUTED-0V18 REDEFINES COMPUTED-A   PIC -.9(18).         RL2104.2
-014400     03 COMPUTED-4V14 REDEFINES COMPUTED-A   PIC -9(4).9(14).     RL2104.2
-014500     03 COMPUTED-14V4 REDEFINES COMPUTED-A   PIC -9(14).9(4).     RL2104.2
-014600     03       CM-18V0 REDEFINES COMPUTED-A.                       RL2104.2
-014700         04 COMPUTED-18V0                    PIC -9(18).          RL2104.2
-014800         04 FILLER                           PIC X.               RL2104.2
-014900     03 FILLER PIC X(50) VALUE SPACE.                             RL2104.2
-015000 01  TEST-CORRECT.                                                RL2104.2
-015100     02 FILLER PIC X(30) VALUE SPACE.                             RL2104.2
-015200     02 FILLER PIC X(17) VALUE "       CORRECT =".                RL2104.2
-015300     02 CORRECT-X.                                                RL2104.2
-015400     03 CORRECT-A                  PIC X(20) VALUE SPACE.         RL2104.2
-015500     03 CORRECT-N    REDEFINES CORRECT-A     PIC -9(9).9(9).      RL2104.2
-015600     03 CORRECT-0V18 REDEFINES CORRECT-A     PIC -.9(18).         RL2104.2
-015700     03 CORRECT-4V14 REDEFINES CORRECT-A     PIC -9(4).9(14).     RL2104.2
-015800     03 CORRECT-14V4 REDEFINES CORRECT-A     PIC -9(14).9(4).     RL2104.2
-015900     03      CR-18V0 REDEFINES CORRECT-A.                         RL2104.2
-016000         04 CORRECT-18V0                     PIC -9(18).          RL2104.2
-016100         04 FILLER                           PIC X.               RL2104.2
-016200     03 FILLER PIC X(2) VALUE SPACE.                              RL2104.2
-016300     03 COR-ANSI-REFERENCE             PIC X(48) VALUE SPACE.     RL2104.2
-016400 01  CCVS-C-1.                                                    RL2104.2
-016500     02 FILLER  PIC IS X(99)    VALUE IS " FEATURE              PARL2104.2
-016600-    "SS  PARAGRAPH-NAME                                          RL2104.2
-016700-    "       REMARKS".                                            RL2104.2
-016800     02 FILLER                     PIC X(20)    VALUE SPACE.      RL2104.2
-016900 01  CCVS-C-2.                                                    RL2104.2
-017000     02 FILLER                     PIC X        VALUE SPACE.      RL2104.2
-017100     02 FILLER                     PIC X(6)     VALUE "TESTED".   RL2104.2
-017200     02 FILLER                     PIC X(15)    VALUE SPACE.      RL2104.2
-017300     02 FILLER                     PIC X(4)     VALUE "FAIL".     RL2104.2
-017400     02 FILLER                     PIC X(94)    VALUE SPACE.      RL2104.2
-017500 01  REC-SKL-SUB                   PIC 9(2)     VALUE ZERO.       RL2104.2
-017600 01  REC-CT                        PIC 99       VALUE ZERO.       RL2104.2
-017700 01  DELETE-COUNTER                PIC 999      VALUE ZERO.       RL2104.2
-017800 01  ERROR-COUNTER                 PIC 999      VALUE ZERO.       RL2104.2
-017900 01  INSPECT-COUNTER               PIC 999      VALUE ZERO.       RL2104.2
-018000 01  PASS-COUNTER                  PIC 999      VALUE ZERO.       RL2104.2
-018100 01  TOTAL-ERROR                   PIC 999      VALUE ZERO.       RL2104.2
-018200 01  ERROR-HOLD                    PIC 999      VALUE ZERO.       RL2104.2
-018300 01  DUMMY-HOLD                    PIC X(120)   VALUE SPACE.      RL2104.2
-018400 01  RECORD-COUNT                  PIC 9(5)     VALUE ZERO.       RL2104.2
-018500 01  ANSI-REFERENCE                PIC X(48)    VALUE SPACES.     RL2104.2
-018600 01  CCVS-H-1.                                                    RL2104.2
-018700     02  FILLER                    PIC X(39)    VALUE SPACES.     RL2104.2
-018800     02  FILLER                    PIC X(42)    VALUE             RL2104.2
-018900     "OFFICIAL COBOL COMPILER VALIDATION SYSTEM".                 RL2104.2
-019000     02  FILLER                    PIC X(39)    VALUE SPACES.     RL2104.2
-019100 01  CCVS-H-2A.                                                   RL2104.2
-019200   02  FILLER                        PIC X(40)  VALUE SPACE.      RL2104.2
-019300   02  FILLER                        PIC X(7)   VALUE "CCVS85 ".  RL2104.2
-019400   02  FILLER                        PIC XXXX   VALUE             RL2104.2
-019500     "4.2 ".                                                      RL2104.2
-019600   02  FILLER                        PIC X(28)  VALUE             RL2104.2
-019700            " COPY - NOT FOR DISTRIBUTION".                       RL2104.2
-019800   02  FILLER                        PIC X(41)  VALUE SPACE.      RL2104.2
-019900                                                                  RL2104.2
-020000 01  CCVS-H-2B.                                                   RL2104.2
-020100   02  FILLER                        PIC X(15)  VALUE             RL2104.2
-020200            "TEST RESULT OF ".                                    RL2104.2
-020300   02  TEST-ID                       PIC X(9).                    RL2104.2
-020400   02  FILLER                        PIC X(4)   VALUE             RL2104.2
-020500            " IN ".                                               RL2104.2
-020600   02  FILLER                        PIC X(12)  VALUE             RL2104.2
-020700     " HIGH       ".                                              RL2104.2
-020800   02  FILLER                        PIC X(22)  VALUE             RL2104.2
-020900            " LEVEL VALIDATION FOR ".                             RL2104.2
-021000   02  FILLER                        PIC X(58)  VALUE             RL2104.2
-021100     "ON-SITE VALIDATION, NATIONAL INSTITUTE OF STD & TECH.     ".RL2104.2
-021200 01  CCVS-H-3.                                                    RL2104.2
-021300     02  FILLER                      PIC X(34)  VALUE             RL2104.2
-021400            " FOR OFFICIAL USE ONLY    ".                         RL2104.2
-021500     02  FILLER                      PIC X(58)  VALUE             RL2104.2
-021600     "COBOL 85 VERSION 4.2, Apr  1993 SSVG                      ".RL2104.2
-021700     02  FILLER                      PIC X(28)  VALUE             RL2104.2
-021800            "  COPYRIGHT   1985 ".                                RL2104.2
-021900 01  CCVS-E-1.                                                    RL2104.2
-022000     02 FILLER                       PIC X(52)  VALUE SPACE.      RL2104.2
-022100     02 FILLER  PIC X(14) VALUE IS "END OF TEST-  ".              RL2104.2
-022200     02 ID-AGAIN                     PIC X(9).                    RL2104.2
-022300     02 FILLER                       PIC X(45)  VALUE SPACES.     RL2104.2
-022400 01  CCVS-E-2.                                                    RL2104.2
-022500     02  FILLER                      PIC X(31)  VALUE SPACE.      RL2104.2
-022600     02  FILLER                      PIC X(21)  VALUE SPACE.      RL2104.2
-022700     02 CCVS-E-2-2.                                               RL2104.2
-022800         03 ERROR-TOTAL              PIC XXX    VALUE SPACE.      RL2104.2
-022900         03 FILLER                   PIC X      VALUE SPACE.      RL2104.2
-023000         03 ENDER-DESC               PIC X(44)  VALUE             RL2104.2
-023100            "ERRORS ENCOUNTERED".                                 RL2104.2
-023200 01  CCVS-E-3.                                                    RL2104.2
-023300     02  FILLER                      PIC X(22)  VALUE             RL2104.2
-023400            " FOR OFFICIAL USE ONLY".                             RL2104.2
-023500     02  FILLER                      PIC X(12)  VALUE SPACE.      RL2104.2
-023600     02  FILLER                      PIC X(58)  VALUE             RL2104.2
-023700     "ON-SITE VALIDATION, NATIONAL INSTITUTE OF STD & TECH.     ".RL2104.2
-023800     02  FILLER                      PIC X(13)  VALUE SPACE.      RL2104.2
-023900     02 FILLER                       PIC X(15)  VALUE             RL2104.2
-024000             " COPYRIGHT 1985".                                   RL2104.2
-024100 01  CCVS-E-4.                                                    RL2104.2
-024200     02 CCVS-E-4-1                   PIC XXX    VALUE SPACE.      RL2104.2
-024300     02 FILLER                       PIC X(4)   VALUE " OF ".     RL2104.2
-024400     02 CCVS-E-4-2                   PIC XXX    VALUE SPACE.      RL2104.2
-024500     02 FILLER                       PIC X(40)  VALUE             RL2104.2
-024600      "  TESTS WERE EXECUTED SUCCESSFULLY".                       RL2104.2
-024700 01  XXINFO.                                                      RL2104.2
-024800     02 FILLER                       PIC X(19)  VALUE             RL2104.2
-024900            "*** INFORMATION ***".                                RL2104.2
-025000     02 INFO-TEXT.                                                RL2104.2
-025100       04 FILLER                     PIC X(8)   VALUE SPACE.      RL2104.2
-025200       04 XXCOMPUTED                 PIC X(20).                   RL2104.2
-025300       04 FILLER                     PIC X(5)   VALUE SPACE.      RL2104.2
-025400       04 XXCORRECT                  PIC X(20).                   RL2104.2
-025500     02 INF-ANSI-REFERENCE           PIC X(48).                   RL2104.2
-025600 01  HYPHEN-LINE.                                                 RL2104.2
-025700     02 FILLER  PIC IS X VALUE IS SPACE.                          RL2104.2
-025800     02 FILLER  PIC IS X(65)    VALUE IS "************************RL2104.2
-025900-    "*****************************************".                 RL2104.2
-026000     02 FILLER  PIC IS X(54)    VALUE IS "************************RL2104.2
-026100-    "******************************".                            RL2104.2
-026200 01  CCVS-PGM-ID                     PIC X(9)   VALUE             RL2104.2
-026300     "RL210A".                                                    RL2104.2
-026400 PROCEDURE DIVISION.                                              RL2104.2
-026500 CCVS1 SECTION.                                                   RL2104.2
-026600 OPEN-FILES.                                                      RL2104.2
-026700     OPEN    OUTPUT PRINT-FILE.                                   RL2104.2
-026800     MOVE  CCVS-PGM-ID TO TEST-ID. MOVE CCVS-PGM-ID TO ID-AGAIN.  RL2104.2
-026900     MOVE    SPACE TO TEST-RESULTS.                               RL2104.2
-027000     PERFORM HEAD-ROUTINE THRU COLUMN-NAMES-ROUTINE.              RL2104.2
-027100     MOVE    ZERO TO REC-SKL-SUB.                                 RL2104.2
-027200     PERFORM CCVS-INIT-FILE 9 TIMES.                              RL2104.2
-027300 CCVS-INIT-FILE.                                                  RL2104.2
-027400     ADD     1 TO REC-SKL-SUB.                                    RL2104.2
-027500     MOVE    FILE-RECORD-INFO-SKELETON                            RL2104.2
-027600          TO FILE-RECORD-INFO (REC-SKL-SUB).                      RL2104.2
-027700 CCVS-INIT-EXIT.                                                  RL2104.2
-027800     GO TO CCVS1-EXIT.                                            RL2104.2
-027900 CLOSE-FILES.                                                     RL2104.2
-028000     PERFORM END-ROUTINE THRU END-ROUTINE-13. CLOSE PRINT-FILE.   RL2104.2
-028100 TERMINATE-CCVS.                                                  RL2104.2
-028200S    EXIT PROGRAM.                                                RL2104.2
-028300STERMINATE-CALL.                                                  RL2104.2
-028400     STOP     RUN.                                                RL2104.2
-028500 INSPT. MOVE "INSPT" TO P-OR-F. ADD 1 TO INSPECT-COUNTER.         RL2104.2
-028600 PASS.  MOVE "PASS " TO P-OR-F.  ADD 1 TO PASS-COUNTER.           RL2104.2
-028700 FAIL.  MOVE "FAIL*" TO P-OR-F.  ADD 1 TO ERROR-COUNTER.          RL2104.2
-028800 DE-LETE.  MOVE "*****" TO P-OR-F.  ADD 1 TO DELETE-COUNTER.      RL2104.2
-028900     MOVE "****TEST DELETED****" TO RE-MARK.                      RL2104.2
-029000 PRINT-DETAIL.                                                    RL2104.2
-029100     IF REC-CT NOT EQUAL TO ZERO                                  RL2104.2
-029200             MOVE "." TO PARDOT-X                                 RL2104.2
-029300             MOVE REC-CT TO DOTVALUE.                             RL2104.2
-029400     MOVE     TEST-RESULTS TO PRINT-REC. PERFORM WRITE-LINE.      RL2104.2
-029500     IF P-OR-F EQUAL TO "FAIL*"  PERFORM WRITE-LINE               RL2104.2
-029600        PERFORM FAIL-ROUTINE THRU FAIL-ROUTINE-EX                 RL2104.2
-029700          ELSE PERFORM BAIL-OUT THRU BAIL-OUT-EX.                 RL2104.2
-029800     MOVE SPACE TO P-OR-F. MOVE SPACE TO COMPUTED-X.              RL2104.2
-029900     MOVE SPACE TO CORRECT-X.                                     RL2104.2
-030000     IF     REC-CT EQUAL TO ZERO  MOVE SPACE TO PAR-NAME.         RL2104.2
-030100     MOVE     SPACE TO RE-MARK.                                   RL2104.2
-030200 HEAD-ROUTINE.                                                    RL2104.2
-030300     MOVE CCVS-H-1  TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.  RL2104.2
-030400     MOVE CCVS-H-2A TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.  RL2104.2
-030500     MOVE CCVS-H-2B TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.  RL2104.2
-030600     MOVE CCVS-H-3  TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.  RL2104.2
-030700 COLUMN-NAMES-ROUTINE.                                            RL2104.2
-030800     MOVE CCVS-C-1 TO DUMMY-RECORD. PERFORM WRITE-LINE.           RL2104.2
-030900     MOVE CCVS-C-2 TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   RL2104.2
-031000     MOVE HYPHEN-LINE TO DUMMY-RECORD. PERFORM WRITE-LINE.        RL2104.2
-031100 END-ROUTINE.                                                     RL2104.2
-031200     MOVE HYPHEN-LINE TO DUMMY-RECORD. PERFORM WRITE-LINE 5 TIMES.RL2104.2
-031300 END-RTN-EXIT.                                                    RL2104.2
-031400     MOVE CCVS-E-1 TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   RL2104.2
-031500 END-ROUTINE-1.                                                   RL2104.2
-031600      ADD ERROR-COUNTER TO ERROR-HOLD ADD INSPECT-COUNTER TO      RL2104.2
-031700      ERROR-HOLD. ADD DELETE-COUNTER TO ERROR-HOLD.               RL2104.2
-031800      ADD PASS-COUNTER TO ERROR-HOLD.                             RL2104.2
-031900*     IF PASS-COUNTER EQUAL TO ERROR-HOLD GO TO END-ROUTINE-12.   RL2104.2
-032000      MOVE PASS-COUNTER TO CCVS-E-4-1.                            RL2104.2
-032100      MOVE ERROR-HOLD TO CCVS-E-4-2.                              RL2104.2
-032200      MOVE CCVS-E-4 TO CCVS-E-2-2.                                RL2104.2
-032300      MOVE CCVS-E-2 TO DUMMY-RECORD PERFORM WRITE-LINE.           RL2104.2
-032400  END-ROUTINE-12.                                                 RL2104.2
-032500      MOVE "TEST(S) FAILED" TO ENDER-DESC.                        RL2104.2
-032600     IF       ERROR-COUNTER IS EQUAL TO ZERO                      RL2104.2
-032700         MOVE "NO " TO ERROR-TOTAL                                RL2104.2
-032800         ELSE                                                     RL2104.2
-032900         MOVE ERROR-COUNTER TO ERROR-TOTAL.                       RL2104.2
-033000     MOVE     CCVS-E-2 TO DUMMY-RECORD.                           RL2104.2
-033100     PERFORM WRITE-LINE.                                          RL2104.2
-033200 END-ROUTINE-13.                                                  RL2104.2
-033300     IF DELETE-COUNTER IS EQUAL TO ZERO                           RL2104.2
-033400         MOVE "NO " TO ERROR-TOTAL  ELSE                          RL2104.2
-033500         MOVE DELETE-COUNTER TO ERROR-TOTAL.                      RL2104.2
-033600     MOVE "TEST(S) DELETED     " TO ENDER-DESC.                   RL2104.2
-033700     MOVE CCVS-E-2 TO DUMMY-RECORD. PERFORM WRITE-LINE.           RL2104.2
-033800      IF   INSPECT-COUNTER EQUAL TO ZERO                          RL2104.2
-033900          MOVE "NO " TO ERROR-TOTAL                               RL2104.2
-034000      ELSE MOVE INSPECT-COUNTER TO ERROR-TOTAL.                   RL2104.2
-034100      MOVE "TEST(S) REQUIRE INSPECTION" TO ENDER-DESC.            RL2104.2
-034200      MOVE CCVS-E-2 TO DUMMY-RECORD. PERFORM WRITE-LINE.          RL2104.2
-034300     MOVE CCVS-E-3 TO DUMMY-RECORD. PERFORM WRITE-LINE.           RL2104.2
-034400 WRITE-LINE.                                                      RL2104.2
-034500     ADD 1 TO RECORD-COUNT.                                       RL2104.2
-034600Y    IF RECORD-COUNT GREATER 50                                   RL2104.2
-034700Y        MOVE DUMMY-RECORD TO DUMMY-HOLD                          RL2104.2
-034800Y        MOVE SPACE TO DUMMY-RECORD                               RL2104.2
-034900Y        WRITE DUMMY-RECORD AFTER ADVANCING PAGE                  RL2104.2
-035000Y        MOVE CCVS-C-1 TO DUMMY-RECORD PERFORM WRT-LN             RL2104.2
-035100Y        MOVE CCVS-C-2 TO DUMMY-RECORD PERFORM WRT-LN 2 TIMES     RL2104.2
-035200Y        MOVE HYPHEN-LINE TO DUMMY-RECORD PERFORM WRT-LN          RL2104.2
-035300Y        MOVE DUMMY-HOLD TO DUMMY-RECORD                          RL2104.2
-035400Y        MOVE ZERO TO RECORD-COUNT.                               RL2104.2
-035500     PERFORM WRT-LN.                                              RL2104.2
-035600 WRT-LN.                                                          RL2104.2
-035700     WRITE    DUMMY-RECORD AFTER ADVANCING 1 LINES.               RL2104.2
-035800     MOVE SPACE TO DUMMY-RECORD.                                  RL2104.2
-035900 BLANK-LINE-PRINT.                                                RL2104.2
-036000     PERFORM WRT-LN.                                              RL2104.2
-036100 FAIL-ROUTINE.                                                    RL2104.2
-036200     IF     COMPUTED-X NOT EQUAL TO SPACE                         RL2104.2
-036300            GO TO   FAIL-ROUTINE-WRITE.                           RL2104.2
-036400     IF     CORRECT-X NOT EQUAL TO SPACE GO TO FAIL-ROUTINE-WRITE.RL2104.2
-036500     MOVE   ANSI-REFERENCE TO INF-ANSI-REFERENCE.                 RL2104.2
-036600     MOVE  "NO FURTHER INFORMATION, SEE PROGRAM." TO INFO-TEXT.   RL2104.2
-036700     MOVE   XXINFO TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   RL2104.2
-036800     MOVE   SPACES TO INF-ANSI-REFERENCE.                         RL2104.2
-036900     GO TO  FAIL-ROUTINE-EX.                                      RL2104.2
-037000 FAIL-ROUTINE-WRITE.                                              RL2104.2
-037100     MOVE   TEST-COMPUTED TO PRINT-REC PERFORM WRITE-LINE         RL2104.2
-037200     MOVE   ANSI-REFERENCE TO COR-ANSI-REFERENCE.                 RL2104.2
-037300     MOVE   TEST-CORRECT TO PRINT-REC PERFORM WRITE-LINE 2 TIMES. RL2104.2
-037400     MOVE   SPACES TO COR-ANSI-REFERENCE.                         RL2104.2
-037500 FAIL-ROUTINE-EX. EXIT.                                           RL2104.2
-037600 BAIL-OUT.                                                        RL2104.2
-037700     IF     COMPUTED-A NOT EQUAL TO SPACE GO TO BAIL-OUT-WRITE.   RL2104.2
-037800     IF     CORRECT-A EQUAL TO SPACE GO TO BAIL-OUT-EX.           RL2104.2
-037900 BAIL-OUT-WRITE.                                                  RL2104.2
-038000     MOVE CORRECT-A TO XXCORRECT. MOVE COMPUTED-A TO XXCOMPUTED.  RL2104.2
-038100     MOVE   ANSI-REFERENCE TO INF-ANSI-REFERENCE.                 RL2104.2
-038200     MOVE   XXINFO TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   RL2104.2
-038300     MOVE   SPACES TO INF-ANSI-REFERENCE.                         RL2104.2
-038400 BAIL-OUT-EX. EXIT.                                               RL2104.2
-038500 CCVS1-EXIT.                                                      RL2104.2
-038600     EXIT.                                                        RL2104.2
-038700 SECT-RL210A-001 SECTION.                                         RL2104.2
-038800 REL-INIT-001.                                                    RL2104.2
-038900     MOVE     "FILE CREATE RL-VS1" TO FEATURE.                    RL2104.2
-039000     OPEN     OUTPUT    RL-VS1.                                   RL2104.2
-039100     MOVE     "RL-VS1" TO XFILE-NAME (1).                         RL2104.2
-039200     MOVE     "R1-F-G" TO XRECORD-NAME (1).                       RL2104.2
-039300     MOVE CCVS-PGM-ID      TO XPROGRAM-NAME (1).                  RL2104.2
-039400     MOVE     000120   TO XRECORD-LENGTH (1).                     RL2104.2
-039500     MOVE     "RC"     TO CHARS-OR-RECORDS (1).                   RL2104.2
-039600     MOVE     0001     TO XBLOCK-SIZE (1).                        RL2104.2
-039700     MOVE     000500   TO RECORDS-IN-FILE (1).                    RL2104.2
-039800     MOVE     "RL"     TO XFILE-ORGANIZATION (1).                 RL2104.2
-039900     MOVE     "S"      TO XLABEL-TYPE (1).                        RL2104.2
-040000     MOVE     000001   TO XRECORD-NUMBER (1).                     RL2104.2
-040100 REL-TEST-001.                                                    RL2104.2
-040200     MOVE    FILE-RECORD-INFO-P1-120 (1) TO RL-VS1R1-F-G-120.     RL2104.2
-040300     IF      XRECORD-NUMBER (1) < 201                             RL2104.2
-040400             WRITE  RL-VS1R1-F-G-120                              RL2104.2
-040500             INVALID KEY GO TO REL-FAIL-001                       RL2104.2
-040600     ELSE                                                         RL2104.2
-040700             MOVE    16 TO RL-VS1R2-F-G-121-124                   RL2104.2
-040800             MOVE   "ABCDEFGHIJKLMNOP" TO RL-GROUP                RL2104.2
-040900             WRITE  RL-VS1R2-F-G-140                              RL2104.2
-041000             INVALID KEY GO TO REL-FAIL-001.                      RL2104.2
-041100     IF      XRECORD-NUMBER (1) EQUAL TO 500                      RL2104.2
-041200             GO TO REL-WRITE-001.                                 RL2104.2
-041300     ADD     000001 TO XRECORD-NUMBER (1).                        RL2104.2
-041400     GO      TO REL-TEST-001.                                     RL2104.2
-041500 REL-DELETE-001.                                                  RL2104.2
-041600     PERFORM DE-LETE.                                             RL2104.2
-041700     GO TO REL-WRITE-001.                                         RL2104.2
-041800 REL-FAIL-001.                                                    RL2104.2
-041900     PERFORM FAIL.                                                RL2104.2
-042000     MOVE   "BOUNDARY VIOLATION"  TO RE-MARK.                     RL2104.2
-042100 REL-WRITE-001.                                                   RL2104.2
-042200     MOVE   "REL-TEST-001" TO   PAR-NAME                          RL2104.2
-042300     MOVE   "FILE CREATED, LFILE "  TO COMPUTED-A.                RL2104.2
-042400     MOVE    XRECORD-NUMBER (1) TO CORRECT-18V0.                  RL2104.2
-042500     PERFORM PRINT-DETAIL.                                        RL2104.2
-042600     CLOSE   RL-VS1.                                              RL2104.2
-042700 REL-INIT-002.                                                    RL2104.2
-042800     OPEN    INPUT     RL-VS1.                                    RL2104.2
-042900     MOVE    ZERO      TO WRK-CS-09V00.                           RL2104.2
-043000 REL-TEST-002.                                                    RL2104.2
-043100     MOVE    SPACES TO RL-VS1R2-F-G-140.                          RL2104.2
-043200     READ    RL-VS1                                               RL2104.2
-043300             AT END GO TO REL-TEST-002-2.                         RL2104.2
-043400     MOVE    RL-VS1R1-F-G-120 TO FILE-RECORD-INFO-P1-120 (1).     RL2104.2
-043500     ADD     1 TO WRK-CS-09V00.                                   RL2104.2
-043600     IF      WRK-CS-09V00 GREATER 500                             RL2104.2
-043700             MOVE "MORE THAN 500 RECORDS" TO RE-MARK              RL2104.2
-043800             GO TO REL-TEST-002-2.                                RL2104.2
-043900 REL-TEST-002-1-1.                                                RL2104.2
-044000     MOVE   "VIII-31 3.8.4 GR 10B" TO ANSI-REFERENCE.             RL2104.2
-044100     MOVE   "REL-TEST-002-1-1" TO PAR-NAME.                       RL2104.2
-044200     IF      XLABEL-TYPE (1) NOT = "S"                            RL2104.2
-044300             MOVE    XLABEL-TYPE (1) TO COMPUTED-X                RL2104.2
-044400             MOVE   "S"   TO CORRECT-X                            RL2104.2
-044500             MOVE   "INVALID RECORD READ" TO RE-MARK              RL2104.2
-044600             PERFORM FAIL                                         RL2104.2
-044700             PERFORM PRINT-DETAIL.                                RL2104.2
-044800 REL-TEST-002-1-2.                                                RL2104.2
-044900     MOVE   "VIII-31 3.8.4 GR 10C" TO ANSI-REFERENCE.             RL2104.2
-045000     MOVE   "REL-TEST-002-1-2" TO PAR-NAME.                       RL2104.2
-045100     IF      XRECORD-NUMBER (1) > 200                             RL2104.2
-045200             IF      RL-VS1R2-F-G-121-124 NOT = 16                RL2104.2
-045300                     MOVE    RL-VS1R2-F-G-121-124 TO COMPUTED-N   RL2104.2
-045400                     MOVE    16   TO CORRECT-N                    RL2104.2
-045500                     MOVE   "WRONG LENGTH RECORD" TO RE-MARK      RL2104.2
-045600                     PERFORM FAIL                                 RL2104.2
-045700                     PERFORM PRINT-DETAIL.                        RL2104.2
-045800 REL-TEST-002-1-3.                                                RL2104.2
-045900     MOVE   "VIII-31 3.8.4 GR 10B" TO ANSI-REFERENCE.             RL2104.2
-046000     MOVE   "REL-TEST-002-1-3" TO PAR-NAME.                       RL2104.2
-046100     IF      XRECORD-NUMBER (1) > 200                             RL2104.2
-046200             IF      RL-GROUP NOT = "ABCDEFGHIJKLMNOP"            RL2104.2
-046300                     MOVE   "ABCDEFGHIJKLMNOP" TO CORRECT-X       RL2104.2
-046400                     MOVE    RL-GROUP          TO COMPUTED-X      RL2104.2
-046500                     MOVE   "INVALID RECORD READ" TO RE-MARK      RL2104.2
-046600                     PERFORM FAIL                                 RL2104.2
-046700                     PERFORM PRINT-DETAIL.                        RL2104.2
-046800     GO      TO REL-TEST-002.                                     RL2104.2
-046900 REL-DELETE-002.                                                  RL2104.2
-047000     PERFORM DE-LETE.                                             RL2104.2
-047100     PERFORM PRINT-DETAIL.                                        RL2104.2
-047200 REL-TEST-002-2.                                                  RL2104.2
-047300     MOVE   "REL-TEST-002-2" TO PAR-NAME.                         RL2104.2
-047400     IF      XRECORD-NUMBER (1) NOT EQUAL TO 500                  RL2104.2
-047500             PERFORM FAIL                                         RL2104.2
-047600     ELSE                                                         RL2104.2
-047700             PERFORM PASS.                                        RL2104.2
-047800     GO      TO REL-WRITE-002.                                    RL2104.2
-047900 REL-WRITE-002.                                                   RL2104.2
-048000     MOVE   "REL-TEST-002" TO PAR-NAME.                           RL2104.2
-048100     MOVE   "FILE VERIFIED, LFILE" TO COMPUTED-A.                 RL2104.2
-048200     MOVE    XRECORD-NUMBER (1) TO CORRECT-18V0.                  RL2104.2
-048300     PERFORM PRINT-DETAIL.                                        RL2104.2
-048400     CLOSE   RL-VS1.                                              RL2104.2
-048500 CCVS-EXIT SECTION.                                               RL2104.2
-048600 CCVS-999999.                                                     RL2104.2
-048700     GO TO CLOSE-FILES.                                           RL2104.2
\ No newline at end of file
+003000*                 X-83   OBJECT-COMPUTER                          RL2104.2
+003100*                 X-57   BATCH-WINDOW BUDGET LEDGER FILE.         RL2104.2
+003200*                                                                 RL2104.2
+003300****************************************************************  RL2104.2
+003400 ENVIRONMENT DIVISION.                                            RL2104.2
+003500 CONFIGURATION SECTION.                                           RL2104.2
+003600 SOURCE-COMPUTER.                                                 RL2104.2
+003700     XXXXX082.                                                    RL2104.2
+003800 OBJECT-COMPUTER.                                                 RL2104.2
+003900     XXXXX083.                                                    RL2104.2
+004000 INPUT-OUTPUT SECTION.                                            RL2104.2
+004100 FILE-CONTROL.                                                    RL2104.2
+004200     SELECT PRINT-FILE ASSIGN TO                                  RL2104.2
+004300     XXXXX055.                                                    RL2104.2
+004400     SELECT   RESULTS-FEED ASSIGN TO                              RL2104.2
+004500     XXXXX058.                                                    RL2104.2
+004600     SELECT   RL-VS1 ASSIGN TO                                    RL2104.2
+004700     XXXXP021                                                     RL2104.2
+004800             ORGANIZATION IS RELATIVE                             RL2104.2
+004900             ACCESS MODE IS DYNAMIC                               RL2104.2
+005000             RELATIVE KEY IS RL-REL-KEY                           RL2104.2
+005100             STATUS IS RL-VS1-STATUS.                             RL2104.2
+005200                                                                  RL2104.2
+005300     SELECT   RL-ALTVS1 ASSIGN TO                                 RL2104.2
+005400     XXXXX024                                                     RL2104.2
+005500             ORGANIZATION IS INDEXED                              RL2104.2
+005600             RECORD KEY IS ALT-PRIME-KEY                          RL2104.2
+005700             ALTERNATE RECORD KEY IS ALT-DUP-KEY                  RL2104.2
+005800                     WITH DUPLICATES.                             RL2104.2
+005900     SELECT   CHECKPOINT-FILE ASSIGN TO                           RL2104.2
+006000     XXXXX056.                                                    RL2104.2
+006100     SELECT   BATCH-BUDGET-FILE ASSIGN TO                         RL2104.2
+006200     XXXXX057                                                     RL2104.2
+006300              STATUS IS BB-FILE-STATUS.                           RL2104.2
+006400 DATA DIVISION.                                                   RL2104.2
+006500 FILE SECTION.                                                    RL2104.2
+006600 FD  PRINT-FILE.                                                  RL2104.2
+006700 01  PRINT-REC PICTURE X(120).                                    RL2104.2
+006800 01  DUMMY-RECORD PICTURE X(120).                                 RL2104.2
+006900 FD  RESULTS-FEED.                                                RL2104.2
+007000 01  RESULTS-FEED-REC.                                            RL2104.2
+007100     02 RF-FEATURE      PIC X(20).                                RL2104.2
+007200     02 RF-COMMA-1      PIC X VALUE ",".                          RL2104.2
+007300     02 RF-PAR-NAME     PIC X(30).                                RL2104.2
+007400     02 RF-COMMA-2      PIC X VALUE ",".                          RL2104.2
+007500     02 RF-P-OR-F       PIC X(5).                                 RL2104.2
+007600     02 RF-COMMA-3      PIC X VALUE ",".                          RL2104.2
+007700     02 RF-COMPUTED     PIC X(20).                                RL2104.2
+007800     02 RF-COMMA-4      PIC X VALUE ",".                          RL2104.2
+007900     02 RF-CORRECT      PIC X(20).                                RL2104.2
+008000     02 RF-COMMA-5      PIC X VALUE ",".                          RL2104.2
+008100     02 RF-REMARK       PIC X(61).                                RL2104.2
+008200 FD  RL-VS1                                                       RL2104.2
+008300     LABEL RECORDS STANDARD                                       RL2104.2
+008400C    VALUE OF                                                     RL2104.2
+008500C    XXXXX074                                                     RL2104.2
+008600C    IS                                                           RL2104.2
+008700C    XXXXX075                                                     RL2104.2
+008800G    XXXXX069                                                     RL2104.2
+008900     BLOCK CONTAINS 1 RECORDS                                     RL2104.2
+009000     RECORD IS VARYING.                                           RL2104.2
+009100 01  RL-VS1R2-F-G-140.                                            RL2104.2
+009200     02  FILLER PIC X(120).                                       RL2104.2
+009300     02  RL-VS1R2-F-G-121-124  PIC 9(4).                          RL2104.2
+009400     02  RL-GROUP.                                                RL2104.2
+009500      03 RL-VS1R2-F-G-125-140  PIC X  OCCURS 1 TO 16              RL2104.2
+009600                               DEPENDING ON RL-VS1R2-F-G-121-124. RL2104.2
+009700 01  RL-VS1R1-F-G-120.                                            RL2104.2
+009800     02 FILLER PIC X(120).                                        RL2104.2
+009900                                                                  RL2104.2
+010000 FD  RL-ALTVS1.                                                   RL2104.2
+010100 01  RL-ALTVS1-REC.                                               RL2104.2
+010200     02  ALT-PRIME-KEY      PIC X(8).                             RL2104.2
+010300     02  ALT-DUP-KEY        PIC X(8).                             RL2104.2
+010400     02  FILLER             PIC X(104).                           RL2104.2
+010500 FD  CHECKPOINT-FILE.                                             RL2104.2
+010600 01  CHECKPOINT-REC.                                              RL2104.2
+010700     02 CHKPT-PARA-NAME     PIC X(16).                            RL2104.2
+010800     02 CHKPT-REC-COUNT     PIC 9(9).                             RL2104.2
+010900     02 CHKPT-PASS-COUNTER  PIC 999.                              RL2104.2
+011000     02 CHKPT-ERROR-COUNTER PIC 999.                              RL2104.2
+011100     02 CHKPT-REC-SKL-SUB   PIC 9(2).                             RL2104.2
+011200 FD  BATCH-BUDGET-FILE.                                           RL2104.2
+011300 01  BATCH-BUDGET-REC.                                            RL2104.2
+011400     02 BB-CUM-ELAPSED        PIC 9(7).                           RL2104.2
+011500     02 BB-BUDGET-SECONDS     PIC 9(7).                           RL2104.2
+011600 WORKING-STORAGE SECTION.                                         RL2104.2
+011700 01  WRK-CS-09V00 PIC S9(9) USAGE COMP VALUE ZERO.                RL2104.2
+011800 01  RL-REL-KEY PIC 9(6) VALUE ZERO.                              RL2104.2
+011850 01  WS-VOL-TARGET PIC 9(6) VALUE 010000.                         RL2104.2
+011900 01  RL-VS1-STATUS         PIC XX.                                RL2104.2
+012000 01  FS-EXPECTED-STATUS    PIC XX VALUE "00".                     RL2104.2
+012100 01  FS-CHECK-TAG          PIC X(16) VALUE SPACE.                 RL2104.2
+012200 01  HIST-W-120        PIC 9(4) VALUE ZERO.                       RL2104.2
+012300 01  HIST-W-140        PIC 9(4) VALUE ZERO.                       RL2104.2
+012400 01  HIST-W-OTHER      PIC 9(4) VALUE ZERO.                       RL2104.2
+012500 01  HIST-R-120        PIC 9(4) VALUE ZERO.                       RL2104.2
+012600 01  HIST-R-140        PIC 9(4) VALUE ZERO.                       RL2104.2
+012700 01  HIST-R-OTHER      PIC 9(4) VALUE ZERO.                       RL2104.2
+012800 01  HIST-CUR-LEN      PIC 9(4) VALUE ZERO.                       RL2104.2
+012900 01  CHKPT-QUOTIENT   PIC 9(7) VALUE ZERO.                        RL2104.2
+013000 01  CHKPT-REMAINDER  PIC 9(3) VALUE ZERO.                        RL2104.2
+013100 01  FILE-RECORD-INFORMATION-REC.                                 RL2104.2
+013200     03 FILE-RECORD-INFO-SKELETON.                                RL2104.2
+013300        05 FILLER                 PICTURE X(48)       VALUE       RL2104.2
+013400             "FILE=      ,RECORD=      /0,RECNO=000000,UPDT=00".  RL2104.2
+013500        05 FILLER                 PICTURE X(46)       VALUE       RL2104.2
+013600             ",ODO=0000,PGM=     ,LRECL=000000,BLKSIZ  =0000".    RL2104.2
+013700        05 FILLER                 PICTURE X(26)       VALUE       RL2104.2
+013800             ",LFIL=000000,ORG=  ,LBLR= ".                        RL2104.2
+013900        05 FILLER                 PICTURE X(37)       VALUE       RL2104.2
+014000             ",RECKEY=                             ".             RL2104.2
+014100        05 FILLER                 PICTURE X(38)       VALUE       RL2104.2
+014200             ",ALTKEY1=                             ".            RL2104.2
+014300        05 FILLER                 PICTURE X(38)       VALUE       RL2104.2
+014400             ",ALTKEY2=                             ".            RL2104.2
+014500        05 FILLER                 PICTURE X(7)        VALUE SPACE.RL2104.2
+014600     03 FILE-RECORD-INFO          OCCURS  10  TIMES.              RL2104.2
+014700        05 FILE-RECORD-INFO-P1-120.                               RL2104.2
+014800           07 FILLER              PIC X(5).                       RL2104.2
+014900           07 XFILE-NAME           PIC X(6).                      RL2104.2
+015000           07 FILLER              PIC X(8).                       RL2104.2
+015100           07 XRECORD-NAME         PIC X(6).                      RL2104.2
+015200           07 FILLER              PIC X(1).                       RL2104.2
+015300           07 REELUNIT-NUMBER     PIC 9(1).                       RL2104.2
+015400           07 FILLER              PIC X(7).                       RL2104.2
+015500           07 XRECORD-NUMBER       PIC 9(6).                      RL2104.2
+015600           07 FILLER              PIC X(6).                       RL2104.2
+015700           07 UPDATE-NUMBER       PIC 9(2).                       RL2104.2
+015800           07 FILLER              PIC X(5).                       RL2104.2
+015900           07 ODO-NUMBER          PIC 9(4).                       RL2104.2
+016000           07 FILLER              PIC X(5).                       RL2104.2
+016100           07 XPROGRAM-NAME        PIC X(5).                      RL2104.2
+016200           07 FILLER              PIC X(7).                       RL2104.2
+016300           07 XRECORD-LENGTH       PIC 9(6).                      RL2104.2
+016400           07 FILLER              PIC X(7).                       RL2104.2
+016500           07 CHARS-OR-RECORDS    PIC X(2).                       RL2104.2
+016600           07 FILLER              PIC X(1).                       RL2104.2
+016700           07 XBLOCK-SIZE          PIC 9(4).                      RL2104.2
+016800           07 FILLER              PIC X(6).                       RL2104.2
+016900           07 RECORDS-IN-FILE     PIC 9(6).                       RL2104.2
+017000           07 FILLER              PIC X(5).                       RL2104.2
+017100           07 XFILE-ORGANIZATION   PIC X(2).                      RL2104.2
+017200           07 FILLER              PIC X(6).                       RL2104.2
+017300           07 XLABEL-TYPE          PIC X(1).                      RL2104.2
+017400        05 FILE-RECORD-INFO-P121-240.                             RL2104.2
+017500           07 FILLER              PIC X(8).                       RL2104.2
+017600           07 XRECORD-KEY          PIC X(29).                     RL2104.2
+017700           07 FILLER              PIC X(9).                       RL2104.2
+017800           07 ALTERNATE-KEY1      PIC X(29).                      RL2104.2
+017900           07 FILLER              PIC X(9).                       RL2104.2
+018000           07 ALTERNATE-KEY2      PIC X(29).                      RL2104.2
+018100           07 FILLER              PIC X(7).                       RL2104.2
+018200 01  TEST-RESULTS.                                                RL2104.2
+018300     02 FILLER                   PIC X      VALUE SPACE.          RL2104.2
+018400     02 FEATURE                  PIC X(20)  VALUE SPACE.          RL2104.2
+018500     02 FILLER                   PIC X      VALUE SPACE.          RL2104.2
+018600     02 P-OR-F                   PIC X(5)   VALUE SPACE.          RL2104.2
+018700     02 FILLER                   PIC X      VALUE SPACE.          RL2104.2
+018800     02  PAR-NAME.                                                RL2104.2
+018900       03 FILLER                 PIC X(19)  VALUE SPACE.          RL2104.2
+019000       03  PARDOT-X              PIC X      VALUE SPACE.          RL2104.2
+019100       03 DOTVALUE               PIC 99     VALUE ZERO.           RL2104.2
+019200     02 FILLER                   PIC X(8)   VALUE SPACE.          RL2104.2
+019300     02 RE-MARK                  PIC X(61).                       RL2104.2
+019400 01  TEST-COMPUTED.                                               RL2104.2
+019500     02 FILLER                   PIC X(30)  VALUE SPACE.          RL2104.2
+019600     02 FILLER                   PIC X(17)  VALUE                 RL2104.2
+019700            "       COMPUTED=".                                   RL2104.2
+019800     02 COMPUTED-X.                                               RL2104.2
+019900     03 COMPUTED-A               PIC X(20)  VALUE SPACE.          RL2104.2
+020000     03 COMPUTED-N               REDEFINES COMPUTED-A             RL2104.2
+020100                                 PIC -9(9).9(9).                  RL2104.2
+020200     03 COMPUTED-0V18 REDEFINES COMPUTED-A   PIC -.9(18).         RL2104.2
+020300     03 COMPUTED-4V14 REDEFINES COMPUTED-A   PIC -9(4).9(14).     RL2104.2
+020400     03 COMPUTED-14V4 REDEFINES COMPUTED-A   PIC -9(14).9(4).     RL2104.2
+020500     03       CM-18V0 REDEFINES COMPUTED-A.                       RL2104.2
+020600         04 COMPUTED-18V0                    PIC -9(18).          RL2104.2
+020700         04 FILLER                           PIC X.               RL2104.2
+020800     03 FILLER PIC X(50) VALUE SPACE.                             RL2104.2
+020900 01  TEST-CORRECT.                                                RL2104.2
+021000     02 FILLER PIC X(30) VALUE SPACE.                             RL2104.2
+021100     02 FILLER PIC X(17) VALUE "       CORRECT =".                RL2104.2
+021200     02 CORRECT-X.                                                RL2104.2
+021300     03 CORRECT-A                  PIC X(20) VALUE SPACE.         RL2104.2
+021400     03 CORRECT-N    REDEFINES CORRECT-A     PIC -9(9).9(9).      RL2104.2
+021500     03 CORRECT-0V18 REDEFINES CORRECT-A     PIC -.9(18).         RL2104.2
+021600     03 CORRECT-4V14 REDEFINES CORRECT-A     PIC -9(4).9(14).     RL2104.2
+021700     03 CORRECT-14V4 REDEFINES CORRECT-A     PIC -9(14).9(4).     RL2104.2
+021800     03      CR-18V0 REDEFINES CORRECT-A.                         RL2104.2
+021900         04 CORRECT-18V0                     PIC -9(18).          RL2104.2
+022000         04 FILLER                           PIC X.               RL2104.2
+022100     03 FILLER PIC X(2) VALUE SPACE.                              RL2104.2
+022200     03 COR-ANSI-REFERENCE             PIC X(48) VALUE SPACE.     RL2104.2
+022300 01  CCVS-C-1.                                                    RL2104.2
+022400     02 FILLER  PIC IS X(99)    VALUE IS " FEATURE              PARL2104.2
+022500-    "SS  PARAGRAPH-NAME                                          RL2104.2
+022600-    "       REMARKS".                                            RL2104.2
+022700     02 FILLER                     PIC X(20)    VALUE SPACE.      RL2104.2
+022800 01  CCVS-C-2.                                                    RL2104.2
+022900     02 FILLER                     PIC X        VALUE SPACE.      RL2104.2
+023000     02 FILLER                     PIC X(6)     VALUE "TESTED".   RL2104.2
+023100     02 FILLER                     PIC X(15)    VALUE SPACE.      RL2104.2
+023200     02 FILLER                     PIC X(4)     VALUE "FAIL".     RL2104.2
+023300     02 FILLER                     PIC X(94)    VALUE SPACE.      RL2104.2
+023400 01  REC-SKL-SUB                   PIC 9(2)     VALUE ZERO.       RL2104.2
+023500 01  REC-CT                        PIC 99       VALUE ZERO.       RL2104.2
+023510 01  XREF-TABLE.                                                  RL2104.2
+023520     02 XREF-ENTRY OCCURS 15 TIMES.                               RL2104.2
+023530        03 XREF-PAR-NAME        PIC X(19)  VALUE SPACE.           RL2104.2
+023540        03 XREF-REC-COUNT       PIC 99     VALUE ZERO.            RL2104.2
+023550        03 XREF-REC-NUMS OCCURS 15 TIMES PIC 99 VALUE ZERO.       RL2104.2
+023560 01  WS-XREF-SUB                  PIC 99       VALUE ZERO.        RL2104.2
+023570 01  WS-XREF-SUB2                 PIC 99       VALUE ZERO.        RL2104.2
+023580 01  WS-XREF-PTR                  PIC 9(3)     VALUE 1.           RL2104.2
+023590 01  XREF-DETAIL-LINE             PIC X(120)   VALUE SPACE.       RL2104.2
+023600 01  DELETE-COUNTER                PIC 999      VALUE ZERO.       RL2104.2
+023700 01  ERROR-COUNTER                 PIC 999      VALUE ZERO.       RL2104.2
+023800 01  INSPECT-COUNTER               PIC 999      VALUE ZERO.       RL2104.2
+023900 01  PASS-COUNTER                  PIC 999      VALUE ZERO.       RL2104.2
+024000 01  WARN-COUNTER                  PIC 999      VALUE ZERO.       RL2104.2
+024100 01  TOTAL-ERROR                   PIC 999      VALUE ZERO.       RL2104.2
+024200 01  ERROR-HOLD                    PIC 999      VALUE ZERO.       RL2104.2
+024300 01  DUMMY-HOLD                    PIC X(120)   VALUE SPACE.      RL2104.2
+024400 01  RECORD-COUNT                  PIC 9(5)     VALUE ZERO.       RL2104.2
+024500 01  ANSI-REFERENCE                PIC X(48)    VALUE SPACES.     RL2104.2
+024600 01  CCVS-H-1.                                                    RL2104.2
+024700     02  FILLER                    PIC X(39)    VALUE SPACES.     RL2104.2
+024800     02  FILLER                    PIC X(42)    VALUE             RL2104.2
+024900     "OFFICIAL COBOL COMPILER VALIDATION SYSTEM".                 RL2104.2
+025000     02  FILLER                    PIC X(39)    VALUE SPACES.     RL2104.2
+025100 01  CCVS-H-2A.                                                   RL2104.2
+025200   02  FILLER                        PIC X(40)  VALUE SPACE.      RL2104.2
+025300   02  FILLER                        PIC X(7)   VALUE "CCVS85 ".  RL2104.2
+025400   02  FILLER                        PIC XXXX   VALUE             RL2104.2
+025500     "4.2 ".                                                      RL2104.2
+025600   02  FILLER                        PIC X(28)  VALUE             RL2104.2
+025700            " COPY - NOT FOR DISTRIBUTION".                       RL2104.2
+025800   02  FILLER                        PIC X(41)  VALUE SPACE.      RL2104.2
+025900                                                                  RL2104.2
+026000 01  CCVS-H-2B.                                                   RL2104.2
+026100   02  FILLER                        PIC X(15)  VALUE             RL2104.2
+026200            "TEST RESULT OF ".                                    RL2104.2
+026300   02  TEST-ID                       PIC X(9).                    RL2104.2
+026400   02  FILLER                        PIC X(4)   VALUE             RL2104.2
+026500            " IN ".                                               RL2104.2
+026600   02  FILLER                        PIC X(12)  VALUE             RL2104.2
+026700     " HIGH       ".                                              RL2104.2
+026800   02  FILLER                        PIC X(22)  VALUE             RL2104.2
+026900            " LEVEL VALIDATION FOR ".                             RL2104.2
+027000   02  FILLER                        PIC X(58)  VALUE             RL2104.2
+027100     "ON-SITE VALIDATION, NATIONAL INSTITUTE OF STD & TECH.     ".RL2104.2
+027200 01  CCVS-H-3.                                                    RL2104.2
+027300     02  FILLER                      PIC X(34)  VALUE             RL2104.2
+027400            " FOR OFFICIAL USE ONLY    ".                         RL2104.2
+027500     02  FILLER                      PIC X(58)  VALUE             RL2104.2
+027600     "COBOL 85 VERSION 4.2, Apr  1993 SSVG                      ".RL2104.2
+027700     02  FILLER                      PIC X(28)  VALUE             RL2104.2
+027800            "  COPYRIGHT   1985 ".                                RL2104.2
+027900 01  CCVS-H-4.                                                    RL2104.2
+028000     02 FILLER                   PIC X(17)  VALUE                 RL2104.2
+028100            " ELAPSED SECS =  ".                                  RL2104.2
+028200     02 CCVS-H4-ELAPSED           PIC ZZZZ9.                      RL2104.2
+028300     02 FILLER                   PIC X(17)  VALUE                 RL2104.2
+028400            "   RECORDS/SEC = ".                                  RL2104.2
+028500     02 CCVS-H4-THROUGHPUT        PIC ZZZZ9.                      RL2104.2
+028600     02 FILLER                   PIC X(76)  VALUE SPACE.          RL2104.2
+028700 01  CCVS-H-5.                                                    RL2104.2
+028800     02 FILLER                   PIC X(17)  VALUE                 RL2104.2
+028900            " BATCH WINDOW = ".                                   RL2104.2
+029000     02 CCVS-H5-BUDGET-STATUS    PIC X(22).                       RL2104.2
+029100     02 FILLER                   PIC X(56)  VALUE SPACE.          RL2104.2
+029111 01  CCVS-H-6.                                                    RL2104.2
+029122     02 FILLER                   PIC X(12)  VALUE                 RL2104.2
+029133            " COMPILED = ".                                       RL2104.2
+029144     02 CCVS-H6-WHEN-COMPILED    PIC X(20).                       RL2104.2
+029155     02 FILLER                   PIC X(13)  VALUE                 RL2104.2
+029166            "   VERSION = ".                                      RL2104.2
+029177     02 CCVS-H6-COMPILER-ID      PIC X(20)  VALUE "GNU COBOL 3.2".RL2104.2
+029188     02 FILLER                   PIC X(55)  VALUE SPACE.          RL2104.2
+029200 01  BB-FILE-STATUS            PIC XX.                            RL2104.2
+029300 01  WS-BUDGET-PRIOR-ELAPSED   PIC 9(7)   VALUE ZERO.             RL2104.2
+029400 01  WS-BUDGET-SECONDS         PIC 9(7)   VALUE 28800.            RL2104.2
+029500 01  WS-BUDGET-NEW-ELAPSED     PIC 9(7)   VALUE ZERO.             RL2104.2
+029600 01  WS-IO-TIME-START             PIC 9(8).                       RL2104.2
+029700 01  WS-IO-TIME-END               PIC 9(8).                       RL2104.2
+029800 01  WS-START-HH                   PIC 9(2).                      RL2104.2
+029900 01  WS-START-MM                   PIC 9(2).                      RL2104.2
+030000 01  WS-START-SS                   PIC 9(2).                      RL2104.2
+030100 01  WS-END-HH                     PIC 9(2).                      RL2104.2
+030200 01  WS-END-MM                     PIC 9(2).                      RL2104.2
+030300 01  WS-END-SS                     PIC 9(2).                      RL2104.2
+030400 01  WS-ELAPSED-SECONDS             PIC 9(5)  VALUE ZERO.         RL2104.2
+030500 01  WS-RECORDS-PROCESSED           PIC 9(5)  VALUE ZERO.         RL2104.2
+030600 01  WS-RECS-PER-SEC                PIC 9(5)  VALUE ZERO.         RL2104.2
+030700 01  CCVS-E-1.                                                    RL2104.2
+030800     02 FILLER                       PIC X(52)  VALUE SPACE.      RL2104.2
+030900     02 FILLER  PIC X(14) VALUE IS "END OF TEST-  ".              RL2104.2
+031000     02 ID-AGAIN                     PIC X(9).                    RL2104.2
+031100     02 FILLER                       PIC X(45)  VALUE SPACES.     RL2104.2
+031200 01  CCVS-E-2.                                                    RL2104.2
+031300     02  FILLER                      PIC X(31)  VALUE SPACE.      RL2104.2
+031400     02  FILLER                      PIC X(21)  VALUE SPACE.      RL2104.2
+031500     02 CCVS-E-2-2.                                               RL2104.2
+031600         03 ERROR-TOTAL              PIC XXX    VALUE SPACE.      RL2104.2
+031700         03 FILLER                   PIC X      VALUE SPACE.      RL2104.2
+031800         03 ENDER-DESC               PIC X(44)  VALUE             RL2104.2
+031900            "ERRORS ENCOUNTERED".                                 RL2104.2
+032000 01  CCVS-E-3.                                                    RL2104.2
+032100     02  FILLER                      PIC X(22)  VALUE             RL2104.2
+032200            " FOR OFFICIAL USE ONLY".                             RL2104.2
+032300     02  FILLER                      PIC X(12)  VALUE SPACE.      RL2104.2
+032400     02  FILLER                      PIC X(58)  VALUE             RL2104.2
+032500     "ON-SITE VALIDATION, NATIONAL INSTITUTE OF STD & TECH.     ".RL2104.2
+032600     02  FILLER                      PIC X(13)  VALUE SPACE.      RL2104.2
+032700     02 FILLER                       PIC X(15)  VALUE             RL2104.2
+032800             " COPYRIGHT 1985".                                   RL2104.2
+032900 01  CCVS-E-4.                                                    RL2104.2
+033000     02 CCVS-E-4-1                   PIC XXX    VALUE SPACE.      RL2104.2
+033100     02 FILLER                       PIC X(4)   VALUE " OF ".     RL2104.2
+033200     02 CCVS-E-4-2                   PIC XXX    VALUE SPACE.      RL2104.2
+033300     02 FILLER                       PIC X(40)  VALUE             RL2104.2
+033400      "  TESTS WERE EXECUTED SUCCESSFULLY".                       RL2104.2
+033500 01  XXINFO.                                                      RL2104.2
+033600     02 FILLER                       PIC X(19)  VALUE             RL2104.2
+033700            "*** INFORMATION ***".                                RL2104.2
+033800     02 INFO-TEXT.                                                RL2104.2
+033900       04 FILLER                     PIC X(8)   VALUE SPACE.      RL2104.2
+034000       04 XXCOMPUTED                 PIC X(20).                   RL2104.2
+034100       04 FILLER                     PIC X(5)   VALUE SPACE.      RL2104.2
+034200       04 XXCORRECT                  PIC X(20).                   RL2104.2
+034300     02 INF-ANSI-REFERENCE           PIC X(48).                   RL2104.2
+034400 01  HYPHEN-LINE.                                                 RL2104.2
+034500     02 FILLER  PIC IS X VALUE IS SPACE.                          RL2104.2
+034600     02 FILLER  PIC IS X(65)    VALUE IS "************************RL2104.2
+034700-    "*****************************************".                 RL2104.2
+034800     02 FILLER  PIC IS X(54)    VALUE IS "************************RL2104.2
+034900-    "******************************".                            RL2104.2
+035000 01  CCVS-PGM-ID                     PIC X(9)   VALUE             RL2104.2
+035100     "RL210A".                                                    RL2104.2
+035200 PROCEDURE DIVISION.                                              RL2104.2
+035300 CCVS1 SECTION.                                                   RL2104.2
+035400 OPEN-FILES.                                                      RL2104.2
+035500     ACCEPT   WS-IO-TIME-START FROM TIME.                         RL2104.2
+035600     OPEN    OUTPUT PRINT-FILE.                                   RL2104.2
+035700     OPEN    OUTPUT RESULTS-FEED.                                 RL2104.2
+035800     OPEN    OUTPUT CHECKPOINT-FILE.                              RL2104.2
+035900     OPEN     INPUT BATCH-BUDGET-FILE.                            RL2104.2
+036000     IF       BB-FILE-STATUS EQUAL TO "35"                        RL2104.2
+036100               MOVE ZERO TO WS-BUDGET-PRIOR-ELAPSED               RL2104.2
+036200               GO TO OPEN-FILES-BUDGET-DONE.                      RL2104.2
+036300     READ     BATCH-BUDGET-FILE.                                  RL2104.2
+036400     MOVE     BB-CUM-ELAPSED TO WS-BUDGET-PRIOR-ELAPSED.          RL2104.2
+036500     MOVE     BB-BUDGET-SECONDS TO WS-BUDGET-SECONDS.             RL2104.2
+036600 OPEN-FILES-BUDGET-DONE.                                          RL2104.2
+036700     CLOSE    BATCH-BUDGET-FILE.                                  RL2104.2
+036800     MOVE  CCVS-PGM-ID TO TEST-ID. MOVE CCVS-PGM-ID TO ID-AGAIN.  RL2104.2
+036900     MOVE    SPACE TO TEST-RESULTS.                               RL2104.2
+037000     PERFORM HEAD-ROUTINE THRU COLUMN-NAMES-ROUTINE.              RL2104.2
+037100     MOVE    ZERO TO REC-SKL-SUB.                                 RL2104.2
+037200     PERFORM CCVS-INIT-FILE 9 TIMES.                              RL2104.2
+037300 CCVS-INIT-FILE.                                                  RL2104.2
+037400     ADD     1 TO REC-SKL-SUB.                                    RL2104.2
+037500     MOVE    FILE-RECORD-INFO-SKELETON                            RL2104.2
+037600          TO FILE-RECORD-INFO (REC-SKL-SUB).                      RL2104.2
+037700 CCVS-INIT-EXIT.                                                  RL2104.2
+037800     GO TO CCVS1-EXIT.                                            RL2104.2
+037900 PRINT-THROUGHPUT.                                                RL2104.2
+038000     ACCEPT   WS-IO-TIME-END FROM TIME.                           RL2104.2
+038100     MOVE     WS-IO-TIME-START (1:2) TO WS-START-HH.              RL2104.2
+038200     MOVE     WS-IO-TIME-START (3:2) TO WS-START-MM.              RL2104.2
+038300     MOVE     WS-IO-TIME-START (5:2) TO WS-START-SS.              RL2104.2
+038400     MOVE     WS-IO-TIME-END   (1:2) TO WS-END-HH.                RL2104.2
+038500     MOVE     WS-IO-TIME-END   (3:2) TO WS-END-MM.                RL2104.2
+038600     MOVE     WS-IO-TIME-END   (5:2) TO WS-END-SS.                RL2104.2
+038700     COMPUTE  WS-ELAPSED-SECONDS =                                RL2104.2
+038800         ((WS-END-HH * 3600) + (WS-END-MM * 60) + WS-END-SS)      RL2104.2
+038900         - ((WS-START-HH * 3600) + (WS-START-MM * 60)             RL2104.2
+039000         + WS-START-SS).                                          RL2104.2
+039100     IF       WS-ELAPSED-SECONDS EQUAL TO ZERO                    RL2104.2
+039200              MOVE WS-RECORDS-PROCESSED TO WS-RECS-PER-SEC        RL2104.2
+039300              GO TO PRINT-THROUGHPUT-WRITE.                       RL2104.2
+039400     COMPUTE  WS-RECS-PER-SEC ROUNDED =                           RL2104.2
+039500         WS-RECORDS-PROCESSED / WS-ELAPSED-SECONDS.               RL2104.2
+039600 PRINT-THROUGHPUT-WRITE.                                          RL2104.2
+039700     MOVE     WS-ELAPSED-SECONDS TO CCVS-H4-ELAPSED.              RL2104.2
+039800     MOVE     WS-RECS-PER-SEC TO CCVS-H4-THROUGHPUT.              RL2104.2
+039900     MOVE     CCVS-H-4 TO DUMMY-RECORD. PERFORM WRITE-LINE.       RL2104.2
+040000     ADD      WS-BUDGET-PRIOR-ELAPSED WS-ELAPSED-SECONDS GIVING   RL2104.2
+040100               WS-BUDGET-NEW-ELAPSED.                             RL2104.2
+040200     MOVE     WS-BUDGET-NEW-ELAPSED TO BB-CUM-ELAPSED.            RL2104.2
+040300     MOVE     WS-BUDGET-SECONDS TO BB-BUDGET-SECONDS.             RL2104.2
+040400     OPEN     OUTPUT BATCH-BUDGET-FILE.                           RL2104.2
+040500     WRITE    BATCH-BUDGET-REC.                                   RL2104.2
+040600     CLOSE    BATCH-BUDGET-FILE.                                  RL2104.2
+040700     IF       WS-BUDGET-NEW-ELAPSED LESS THAN WS-BUDGET-SECONDS   RL2104.2
+040800               MOVE "WITHIN BUDGET" TO CCVS-H5-BUDGET-STATUS      RL2104.2
+040900               GO TO PRINT-BUDGET-WRITE.                          RL2104.2
+041000     MOVE      "BATCH WINDOW EXCEEDED" TO CCVS-H5-BUDGET-STATUS.  RL2104.2
+041100     DISPLAY  "*** BATCH WINDOW BUDGET EXCEEDED ***".             RL2104.2
+041200 PRINT-BUDGET-WRITE.                                              RL2104.2
+041300     MOVE     CCVS-H-5 TO DUMMY-RECORD. PERFORM WRITE-LINE.       RL2104.2
+041400 CLOSE-FILES.                                                     RL2104.2
+041500     PERFORM END-ROUTINE THRU END-ROUTINE-13.                     RL2104.2
+041550     PERFORM PRINT-XREF-SUMMARY THRU PRINT-XREF-SUMMARY-EX.       RL2104.2
+041560     CLOSE   PRINT-FILE.                                          RL2104.2
+041600     CLOSE   RESULTS-FEED.                                        RL2104.2
+041700     CLOSE   CHECKPOINT-FILE.                                     RL2104.2
+041750     GO      TO TERMINATE-CCVS.                                   RL2104.2
+041760 PRINT-XREF-SUMMARY.                                              RL2104.2
+041765     MOVE    ZERO TO WS-XREF-SUB.                                 RL2104.2
+041770     IF      XREF-PAR-NAME (1) EQUAL TO SPACE                     RL2104.2
+041775              GO TO PRINT-XREF-SUMMARY-EX.                        RL2104.2
+041780     MOVE    SPACE TO DUMMY-RECORD.                               RL2104.2
+041785     MOVE    "RECORD-NUMBER CROSS-REFERENCE OF FAILED/WARNED"     RL2104.2
+041790              TO DUMMY-RECORD (1:45).                             RL2104.2
+041795     PERFORM WRITE-LINE.                                          RL2104.2
+041800     MOVE    SPACE TO DUMMY-RECORD.                               RL2104.2
+041805     MOVE    "ITERATIONS, BY PARAGRAPH" TO DUMMY-RECORD (1:25).   RL2104.2
+041810     PERFORM WRITE-LINE 2 TIMES.                                  RL2104.2
+041815 PRINT-XREF-SUMMARY-LOOP.                                         RL2104.2
+041820     ADD     1 TO WS-XREF-SUB.                                    RL2104.2
+041825     IF      WS-XREF-SUB GREATER THAN 15                          RL2104.2
+041830              GO TO PRINT-XREF-SUMMARY-EX.                        RL2104.2
+041835     IF      XREF-PAR-NAME (WS-XREF-SUB) EQUAL TO SPACE           RL2104.2
+041840              GO TO PRINT-XREF-SUMMARY-LOOP.                      RL2104.2
+041845     MOVE    SPACE TO XREF-DETAIL-LINE.                           RL2104.2
+041850     MOVE    1 TO WS-XREF-PTR.                                    RL2104.2
+041855     STRING  XREF-PAR-NAME (WS-XREF-SUB) DELIMITED BY SPACE       RL2104.2
+041860              ": RECORDS" DELIMITED BY SIZE                       RL2104.2
+041865         INTO XREF-DETAIL-LINE WITH POINTER WS-XREF-PTR.          RL2104.2
+041870     MOVE    ZERO TO WS-XREF-SUB2.                                RL2104.2
+041875 PRINT-XREF-SUMMARY-RECS.                                         RL2104.2
+041880     ADD     1 TO WS-XREF-SUB2.                                   RL2104.2
+041885     IF      WS-XREF-SUB2 GREATER THAN                            RL2104.2
+041890              XREF-REC-COUNT (WS-XREF-SUB)                        RL2104.2
+041895              GO TO PRINT-XREF-SUMMARY-WRITE.                     RL2104.2
+041900     STRING  " " DELIMITED BY SIZE                                RL2104.2
+041905              XREF-REC-NUMS (WS-XREF-SUB WS-XREF-SUB2)            RL2104.2
+041910                DELIMITED BY SIZE                                 RL2104.2
+041915         INTO XREF-DETAIL-LINE WITH POINTER WS-XREF-PTR.          RL2104.2
+041920     GO      TO PRINT-XREF-SUMMARY-RECS.                          RL2104.2
+041925 PRINT-XREF-SUMMARY-WRITE.                                        RL2104.2
+041930     MOVE    XREF-DETAIL-LINE TO DUMMY-RECORD.                    RL2104.2
+041935     PERFORM WRITE-LINE.                                          RL2104.2
+041940     GO      TO PRINT-XREF-SUMMARY-LOOP.                          RL2104.2
+041945 PRINT-XREF-SUMMARY-EX.                                           RL2104.2
+041950     EXIT.                                                        RL2104.2
+041800 TERMINATE-CCVS.                                                  RL2104.2
+041812     MOVE     ZERO TO RETURN-CODE.                                RL2104.2
+041824     IF       INSPECT-COUNTER NOT EQUAL TO ZERO                   RL2104.2
+041836              MOVE 4 TO RETURN-CODE.                              RL2104.2
+041848     IF       ERROR-COUNTER NOT EQUAL TO ZERO                     RL2104.2
+041860              MOVE 8 TO RETURN-CODE.                              RL2104.2
+041872     IF       DELETE-COUNTER NOT EQUAL TO ZERO                    RL2104.2
+041884              MOVE 16 TO RETURN-CODE.                             RL2104.2
+041900S    EXIT PROGRAM.                                                RL2104.2
+042000STERMINATE-CALL.                                                  RL2104.2
+042100     STOP     RUN.                                                RL2104.2
+042200 INSPT. MOVE "INSPT" TO P-OR-F. ADD 1 TO INSPECT-COUNTER.         RL2104.2
+042300 PASS.  MOVE "PASS " TO P-OR-F.  ADD 1 TO PASS-COUNTER.           RL2104.2
+042400 WARN.  MOVE "WARN*" TO P-OR-F.  ADD 1 TO WARN-COUNTER.           RL2104.2
+042500 FAIL.  MOVE "FAIL*" TO P-OR-F.  ADD 1 TO ERROR-COUNTER.          RL2104.2
+042600 DE-LETE.  MOVE "*****" TO P-OR-F.  ADD 1 TO DELETE-COUNTER.      RL2104.2
+042800 PRINT-DETAIL.                                                    RL2104.2
+042900     IF REC-CT NOT EQUAL TO ZERO                                  RL2104.2
+043000             MOVE "." TO PARDOT-X                                 RL2104.2
+043100             MOVE REC-CT TO DOTVALUE.                             RL2104.2
+043200     MOVE     TEST-RESULTS TO PRINT-REC. PERFORM WRITE-LINE.      RL2104.2
+043300     PERFORM  WRITE-RESULTS-FEED.                                 RL2104.2
+043350     IF      REC-CT NOT EQUAL TO ZERO                             RL2104.2
+043360         AND (P-OR-F EQUAL TO "FAIL*" OR P-OR-F EQUAL TO "WARN*") RL2104.2
+043370         PERFORM XREF-CAPTURE.                                    RL2104.2
+043400     IF P-OR-F EQUAL TO "FAIL*" OR P-OR-F EQUAL TO "WARN*"        RL2104.2
+043500        PERFORM FAIL-ROUTINE THRU FAIL-ROUTINE-EX                 RL2104.2
+043600          ELSE PERFORM BAIL-OUT THRU BAIL-OUT-EX.                 RL2104.2
+043700     MOVE SPACE TO P-OR-F. MOVE SPACE TO COMPUTED-X.              RL2104.2
+043800     MOVE SPACE TO CORRECT-X.                                     RL2104.2
+043900     IF     REC-CT EQUAL TO ZERO  MOVE SPACE TO PAR-NAME.         RL2104.2
+044000     MOVE     SPACE TO RE-MARK.                                   RL2104.2
+044100 WRITE-RESULTS-FEED.                                              RL2104.2
+044200     MOVE     FEATURE TO RF-FEATURE.                              RL2104.2
+044300     MOVE     PAR-NAME TO RF-PAR-NAME.                            RL2104.2
+044400     MOVE     P-OR-F TO RF-P-OR-F.                                RL2104.2
+044500     MOVE     COMPUTED-A TO RF-COMPUTED.                          RL2104.2
+044600     MOVE     CORRECT-A TO RF-CORRECT.                            RL2104.2
+044700     MOVE     RE-MARK TO RF-REMARK.                               RL2104.2
+044800     WRITE    RESULTS-FEED-REC.                                   RL2104.2
+044801 XREF-CAPTURE.                                                    RL2104.2
+044805     MOVE    ZERO TO WS-XREF-SUB.                                 RL2104.2
+044809     PERFORM XREF-FIND-ENTRY THRU XREF-FIND-ENTRY-EX.             RL2104.2
+044813     PERFORM XREF-ADD-RECORD THRU XREF-ADD-RECORD-EX.             RL2104.2
+044817 XREF-FIND-ENTRY.                                                 RL2104.2
+044821     ADD     1 TO WS-XREF-SUB.                                    RL2104.2
+044825     IF      XREF-PAR-NAME (WS-XREF-SUB) EQUAL TO PAR-NAME        RL2104.2
+044829              OR XREF-PAR-NAME (WS-XREF-SUB) EQUAL TO SPACE       RL2104.2
+044833              GO TO XREF-FIND-ENTRY-EX.                           RL2104.2
+044837     IF      WS-XREF-SUB LESS THAN 15                             RL2104.2
+044841              GO TO XREF-FIND-ENTRY.                              RL2104.2
+044845 XREF-FIND-ENTRY-EX.                                              RL2104.2
+044849     EXIT.                                                        RL2104.2
+044853 XREF-ADD-RECORD.                                                 RL2104.2
+044857     IF      WS-XREF-SUB GREATER THAN 15                          RL2104.2
+044861              GO TO XREF-ADD-RECORD-EX.                           RL2104.2
+044865     IF      XREF-PAR-NAME (WS-XREF-SUB) EQUAL TO SPACE           RL2104.2
+044869              MOVE PAR-NAME TO XREF-PAR-NAME (WS-XREF-SUB).       RL2104.2
+044873     IF      XREF-REC-COUNT (WS-XREF-SUB) LESS THAN 15            RL2104.2
+044877              ADD 1 TO XREF-REC-COUNT (WS-XREF-SUB)               RL2104.2
+044881              MOVE REC-CT TO XREF-REC-NUMS (WS-XREF-SUB           RL2104.2
+044885                XREF-REC-COUNT (WS-XREF-SUB)).                    RL2104.2
+044889 XREF-ADD-RECORD-EX.                                              RL2104.2
+044893     EXIT.                                                        RL2104.2
+044900 HEAD-ROUTINE.                                                    RL2104.2
+045000     MOVE CCVS-H-1  TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.  RL2104.2
+045100     MOVE CCVS-H-2A TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.  RL2104.2
+045200     MOVE CCVS-H-2B TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.  RL2104.2
+045300     MOVE CCVS-H-3  TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.  RL2104.2
+045325     MOVE     WHEN-COMPILED TO CCVS-H6-WHEN-COMPILED.             RL2104.2
+045350     MOVE     CCVS-H-6 TO DUMMY-RECORD.                           RL2104.2
+045375     PERFORM  WRITE-LINE 2 TIMES.                                 RL2104.2
+045400 COLUMN-NAMES-ROUTINE.                                            RL2104.2
+045500     MOVE CCVS-C-1 TO DUMMY-RECORD. PERFORM WRITE-LINE.           RL2104.2
+045600     MOVE CCVS-C-2 TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   RL2104.2
+045700     MOVE HYPHEN-LINE TO DUMMY-RECORD. PERFORM WRITE-LINE.        RL2104.2
+045800 END-ROUTINE.                                                     RL2104.2
+045900     MOVE HYPHEN-LINE TO DUMMY-RECORD. PERFORM WRITE-LINE 5 TIMES.RL2104.2
+046000 END-RTN-EXIT.                                                    RL2104.2
+046100     MOVE CCVS-E-1 TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   RL2104.2
+046200 END-ROUTINE-1.                                                   RL2104.2
+046300      ADD ERROR-COUNTER TO ERROR-HOLD ADD INSPECT-COUNTER TO      RL2104.2
+046400      ERROR-HOLD. ADD DELETE-COUNTER TO ERROR-HOLD.               RL2104.2
+046500      ADD PASS-COUNTER TO ERROR-HOLD.                             RL2104.2
+046600      ADD WARN-COUNTER TO ERROR-HOLD.                             RL2104.2
+046700*     IF PASS-COUNTER EQUAL TO ERROR-HOLD GO TO END-ROUTINE-12.   RL2104.2
+046800      MOVE PASS-COUNTER TO CCVS-E-4-1.                            RL2104.2
+046900      MOVE ERROR-HOLD TO CCVS-E-4-2.                              RL2104.2
+047000      MOVE CCVS-E-4 TO CCVS-E-2-2.                                RL2104.2
+047100      MOVE CCVS-E-2 TO DUMMY-RECORD PERFORM WRITE-LINE.           RL2104.2
+047200  END-ROUTINE-12.                                                 RL2104.2
+047300      MOVE "TEST(S) FAILED" TO ENDER-DESC.                        RL2104.2
+047400     IF       ERROR-COUNTER IS EQUAL TO ZERO                      RL2104.2
+047500         MOVE "NO " TO ERROR-TOTAL                                RL2104.2
+047600         ELSE                                                     RL2104.2
+047700         MOVE ERROR-COUNTER TO ERROR-TOTAL.                       RL2104.2
+047800     MOVE     CCVS-E-2 TO DUMMY-RECORD.                           RL2104.2
+047900     PERFORM WRITE-LINE.                                          RL2104.2
+048000 END-ROUTINE-13.                                                  RL2104.2
+048100     IF DELETE-COUNTER IS EQUAL TO ZERO                           RL2104.2
+048200         MOVE "NO " TO ERROR-TOTAL  ELSE                          RL2104.2
+048300         MOVE DELETE-COUNTER TO ERROR-TOTAL.                      RL2104.2
+048400     MOVE "TEST(S) DELETED     " TO ENDER-DESC.                   RL2104.2
+048500     MOVE CCVS-E-2 TO DUMMY-RECORD. PERFORM WRITE-LINE.           RL2104.2
+048600      IF   INSPECT-COUNTER EQUAL TO ZERO                          RL2104.2
+048700          MOVE "NO " TO ERROR-TOTAL                               RL2104.2
+048800      ELSE MOVE INSPECT-COUNTER TO ERROR-TOTAL.                   RL2104.2
+048900      MOVE "TEST(S) REQUIRE INSPECTION" TO ENDER-DESC.            RL2104.2
+049000      MOVE CCVS-E-2 TO DUMMY-RECORD. PERFORM WRITE-LINE.          RL2104.2
+049100     IF   WARN-COUNTER EQUAL TO ZERO                              RL2104.2
+049200         MOVE "NO " TO ERROR-TOTAL                                RL2104.2
+049300         ELSE MOVE WARN-COUNTER TO ERROR-TOTAL.                   RL2104.2
+049400     MOVE "TEST(S) WARNED" TO ENDER-DESC.                         RL2104.2
+049500     MOVE CCVS-E-2 TO DUMMY-RECORD. PERFORM WRITE-LINE.           RL2104.2
+049600     MOVE CCVS-E-3 TO DUMMY-RECORD. PERFORM WRITE-LINE.           RL2104.2
+049700 WRITE-LINE.                                                      RL2104.2
+049800     ADD 1 TO RECORD-COUNT.                                       RL2104.2
+049900Y    IF RECORD-COUNT GREATER 50                                   RL2104.2
+050000Y        MOVE DUMMY-RECORD TO DUMMY-HOLD                          RL2104.2
+050100Y        MOVE SPACE TO DUMMY-RECORD                               RL2104.2
+050200Y        WRITE DUMMY-RECORD AFTER ADVANCING PAGE                  RL2104.2
+050300Y        MOVE CCVS-C-1 TO DUMMY-RECORD PERFORM WRT-LN             RL2104.2
+050400Y        MOVE CCVS-C-2 TO DUMMY-RECORD PERFORM WRT-LN 2 TIMES     RL2104.2
+050500Y        MOVE HYPHEN-LINE TO DUMMY-RECORD PERFORM WRT-LN          RL2104.2
+050600Y        MOVE DUMMY-HOLD TO DUMMY-RECORD                          RL2104.2
+050700Y        MOVE ZERO TO RECORD-COUNT.                               RL2104.2
+050800     PERFORM WRT-LN.                                              RL2104.2
+050900 WRT-LN.                                                          RL2104.2
+051000     WRITE    DUMMY-RECORD AFTER ADVANCING 1 LINES.               RL2104.2
+051100     MOVE SPACE TO DUMMY-RECORD.                                  RL2104.2
+051200 BLANK-LINE-PRINT.                                                RL2104.2
+051300     PERFORM WRT-LN.                                              RL2104.2
+051400 FAIL-ROUTINE.                                                    RL2104.2
+051500     IF     COMPUTED-X NOT EQUAL TO SPACE                         RL2104.2
+051600            GO TO   FAIL-ROUTINE-WRITE.                           RL2104.2
+051700     IF     CORRECT-X NOT EQUAL TO SPACE GO TO FAIL-ROUTINE-WRITE.RL2104.2
+051800     MOVE   ANSI-REFERENCE TO INF-ANSI-REFERENCE.                 RL2104.2
+051900     MOVE  "NO FURTHER INFORMATION, SEE PROGRAM." TO INFO-TEXT.   RL2104.2
+052000     MOVE   XXINFO TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   RL2104.2
+052100     MOVE   SPACES TO INF-ANSI-REFERENCE.                         RL2104.2
+052200     GO TO  FAIL-ROUTINE-EX.                                      RL2104.2
+052300 FAIL-ROUTINE-WRITE.                                              RL2104.2
+052400     MOVE   TEST-COMPUTED TO PRINT-REC PERFORM WRITE-LINE         RL2104.2
+052500     MOVE   ANSI-REFERENCE TO COR-ANSI-REFERENCE.                 RL2104.2
+052600     MOVE   TEST-CORRECT TO PRINT-REC PERFORM WRITE-LINE 2 TIMES. RL2104.2
+052700     MOVE   SPACES TO COR-ANSI-REFERENCE.                         RL2104.2
+052800 FAIL-ROUTINE-EX. EXIT.                                           RL2104.2
+052900 BAIL-OUT.                                                        RL2104.2
+053000     IF     COMPUTED-A NOT EQUAL TO SPACE GO TO BAIL-OUT-WRITE.   RL2104.2
+053100     IF     CORRECT-A EQUAL TO SPACE GO TO BAIL-OUT-EX.           RL2104.2
+053200 BAIL-OUT-WRITE.                                                  RL2104.2
+053300     MOVE CORRECT-A TO XXCORRECT. MOVE COMPUTED-A TO XXCOMPUTED.  RL2104.2
+053400     MOVE   ANSI-REFERENCE TO INF-ANSI-REFERENCE.                 RL2104.2
+053500     MOVE   XXINFO TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   RL2104.2
+053600     MOVE   SPACES TO INF-ANSI-REFERENCE.                         RL2104.2
+053700 BAIL-OUT-EX. EXIT.                                               RL2104.2
+053800 CCVS1-EXIT.                                                      RL2104.2
+053900     EXIT.                                                        RL2104.2
+054000 FILE-STATUS-CHECK.                                               RL2104.2
+054100     IF      RL-VS1-STATUS EQUAL TO FS-EXPECTED-STATUS            RL2104.2
+054200             GO TO FILE-STATUS-CHECK-EX.                          RL2104.2
+054300     MOVE    FS-CHECK-TAG TO PAR-NAME.                            RL2104.2
+054400     MOVE    "FILE STATUS CHECK" TO FEATURE.                      RL2104.2
+054500     MOVE    RL-VS1-STATUS TO COMPUTED-X.                         RL2104.2
+054600     MOVE    FS-EXPECTED-STATUS TO CORRECT-X.                     RL2104.2
+054700     MOVE    "UNEXPECTED FILE STATUS" TO RE-MARK.                 RL2104.2
+054800     PERFORM FAIL.                                                RL2104.2
+054900     PERFORM PRINT-DETAIL.                                        RL2104.2
+055000 FILE-STATUS-CHECK-EX.                                            RL2104.2
+055100     EXIT.                                                        RL2104.2
+055200 SECT-RL210A-001 SECTION.                                         RL2104.2
+055300 REL-INIT-001.                                                    RL2104.2
+055400     MOVE     "FILE CREATE RL-VS1" TO FEATURE.                    RL2104.2
+055500     OPEN     OUTPUT    RL-VS1.                                   RL2104.2
+055600     MOVE    "FS-OPEN-OUT-001" TO FS-CHECK-TAG.                   RL2104.2
+055700     MOVE    "00" TO FS-EXPECTED-STATUS.                          RL2104.2
+055800    PERFORM FILE-STATUS-CHECK THRU FILE-STATUS-CHECK-EX.          RL2104.2
+055900     MOVE     "RL-VS1" TO XFILE-NAME (1).                         RL2104.2
+056000     MOVE     "R1-F-G" TO XRECORD-NAME (1).                       RL2104.2
+056100     MOVE CCVS-PGM-ID      TO XPROGRAM-NAME (1).                  RL2104.2
+056200     MOVE     000120   TO XRECORD-LENGTH (1).                     RL2104.2
+056300     MOVE     "RC"     TO CHARS-OR-RECORDS (1).                   RL2104.2
+056400     MOVE     0001     TO XBLOCK-SIZE (1).                        RL2104.2
+056500     MOVE     000500   TO RECORDS-IN-FILE (1).                    RL2104.2
+056600     MOVE     "RL"     TO XFILE-ORGANIZATION (1).                 RL2104.2
+056700     MOVE     "S"      TO XLABEL-TYPE (1).                        RL2104.2
+056800     MOVE     000001   TO XRECORD-NUMBER (1).                     RL2104.2
+056900 REL-REOPEN-TEST-001.                                             RL2104.2
+057000     MOVE    "DUP OPEN NO CLOSE" TO FEATURE.                      RL2104.2
+057100     OPEN    OUTPUT    RL-VS1.                                    RL2104.2
+057200     MOVE    "FS-OPEN-DUP-001" TO FS-CHECK-TAG.                   RL2104.2
+057300     MOVE    "41" TO FS-EXPECTED-STATUS.                          RL2104.2
+057400    PERFORM FILE-STATUS-CHECK THRU FILE-STATUS-CHECK-EX.          RL2104.2
+057500     MOVE    "REL-REOPEN-TEST-001" TO PAR-NAME.                   RL2104.2
+057600     MOVE    "2ND OPEN REJECTED, FILE STAYS OPEN" TO RE-MARK.     RL2104.2
+057700     PERFORM PRINT-DETAIL.                                        RL2104.2
+057800 REL-TEST-001.                                                    RL2104.2
+057820     IF      XRECORD-NUMBER (1) > 250                             RL2104.2
+057840             MOVE 1 TO REELUNIT-NUMBER (1)                        RL2104.2
+057860     ELSE                                                         RL2104.2
+057880             MOVE 0 TO REELUNIT-NUMBER (1).                       RL2104.2
+057900     MOVE    FILE-RECORD-INFO-P1-120 (1) TO RL-VS1R1-F-G-120.     RL2104.2
+058000     IF      XRECORD-NUMBER (1) < 201                             RL2104.2
+058100             WRITE  RL-VS1R1-F-G-120                              RL2104.2
+058200             INVALID KEY GO TO REL-FAIL-001                       RL2104.2
+058300     ELSE                                                         RL2104.2
+058400             MOVE    16 TO RL-VS1R2-F-G-121-124                   RL2104.2
+058500             MOVE   "ABCDEFGHIJKLMNOP" TO RL-GROUP                RL2104.2
+058600             WRITE  RL-VS1R2-F-G-140                              RL2104.2
+058700             INVALID KEY GO TO REL-FAIL-001.                      RL2104.2
+058750     ADD     1 TO WS-RECORDS-PROCESSED.                           RL2104.2
+058800     PERFORM HIST-TALLY-WRITE.                                    RL2104.2
+058900     IF      XRECORD-NUMBER (1) EQUAL TO 500                      RL2104.2
+059000             GO TO REL-WRITE-001.                                 RL2104.2
+059100     ADD     000001 TO XRECORD-NUMBER (1).                        RL2104.2
+059200     PERFORM CHECKPOINT-WRITE-001.                                RL2104.2
+059300     GO      TO REL-TEST-001.                                     RL2104.2
+059400 CHECKPOINT-WRITE-001.                                            RL2104.2
+059500     DIVIDE   XRECORD-NUMBER (1) BY 100                           RL2104.2
+059600              GIVING CHKPT-QUOTIENT REMAINDER CHKPT-REMAINDER.    RL2104.2
+059700     IF       CHKPT-REMAINDER EQUAL ZERO                          RL2104.2
+059800              MOVE    "REL-TEST-001"   TO CHKPT-PARA-NAME         RL2104.2
+059900              MOVE    XRECORD-NUMBER (1) TO CHKPT-REC-COUNT       RL2104.2
+060000              MOVE    PASS-COUNTER      TO CHKPT-PASS-COUNTER     RL2104.2
+060100              MOVE    ERROR-COUNTER     TO CHKPT-ERROR-COUNTER    RL2104.2
+060200              MOVE    REC-SKL-SUB       TO CHKPT-REC-SKL-SUB      RL2104.2
+060300              WRITE   CHECKPOINT-REC.                             RL2104.2
+060400 REL-DELETE-001.                                                  RL2104.2
+060450     MOVE "NOT A CHECKPOINT-INTERVAL RECORD" TO RE-MARK.          RL2104.2
+060500     PERFORM DE-LETE.                                             RL2104.2
+060600     GO TO REL-WRITE-001.                                         RL2104.2
+060700 REL-FAIL-001.                                                    RL2104.2
+060800     PERFORM FAIL.                                                RL2104.2
+060900     MOVE   "BOUNDARY VIOLATION"  TO RE-MARK.                     RL2104.2
+061000 HIST-TALLY-WRITE.                                                RL2104.2
+061100     IF       XRECORD-NUMBER (1) < 201                            RL2104.2
+061200              ADD 1 TO HIST-W-120                                 RL2104.2
+061300     ELSE                                                         RL2104.2
+061400              ADD 124 TO RL-VS1R2-F-G-121-124                     RL2104.2
+061500                  GIVING HIST-CUR-LEN                             RL2104.2
+061600              IF       HIST-CUR-LEN EQUAL 140                     RL2104.2
+061700                       ADD 1 TO HIST-W-140                        RL2104.2
+061800              ELSE                                                RL2104.2
+061900                       ADD 1 TO HIST-W-OTHER.                     RL2104.2
+062000 REL-WRITE-001.                                                   RL2104.2
+062100     MOVE   "REL-TEST-001" TO   PAR-NAME                          RL2104.2
+062200     MOVE   "FILE CREATED, LFILE "  TO COMPUTED-A.                RL2104.2
+062300     MOVE    XRECORD-NUMBER (1) TO CORRECT-18V0.                  RL2104.2
+062400     PERFORM PRINT-DETAIL.                                        RL2104.2
+062500     CLOSE   RL-VS1.                                              RL2104.2
+062600     MOVE    "FS-CLOSE-001" TO FS-CHECK-TAG.                      RL2104.2
+062700     MOVE    "00" TO FS-EXPECTED-STATUS.                          RL2104.2
+062800    PERFORM FILE-STATUS-CHECK THRU FILE-STATUS-CHECK-EX.          RL2104.2
+062900 REL-INIT-002.                                                    RL2104.2
+063000     OPEN    INPUT     RL-VS1.                                    RL2104.2
+063100     MOVE    "FS-OPEN-IN-002" TO FS-CHECK-TAG.                    RL2104.2
+063200     MOVE    "00" TO FS-EXPECTED-STATUS.                          RL2104.2
+063300    PERFORM FILE-STATUS-CHECK THRU FILE-STATUS-CHECK-EX.          RL2104.2
+063400     MOVE    ZERO      TO WRK-CS-09V00.                           RL2104.2
+063500 REL-TEST-002.                                                    RL2104.2
+063600     MOVE    SPACES TO RL-VS1R2-F-G-140.                          RL2104.2
+063700     READ    RL-VS1 NEXT RECORD                                   RL2104.2
+063800             AT END GO TO REL-TEST-002-2.                         RL2104.2
+063900     MOVE    RL-VS1R1-F-G-120 TO FILE-RECORD-INFO-P1-120 (1).     RL2104.2
+064000     ADD     1 TO WRK-CS-09V00.                                   RL2104.2
+064025     ADD     1 TO WS-RECORDS-PROCESSED.                           RL2104.2
+064050     MOVE    WRK-CS-09V00 TO REC-CT.                              RL2104.2
+064100     PERFORM HIST-TALLY-READ.                                     RL2104.2
+064200     IF      WRK-CS-09V00 GREATER 500                             RL2104.2
+064300             MOVE "MORE THAN 500 RECORDS" TO RE-MARK              RL2104.2
+064400             GO TO REL-TEST-002-2.                                RL2104.2
+064500 HIST-TALLY-READ.                                                 RL2104.2
+064600     IF       WRK-CS-09V00 NOT GREATER 200                        RL2104.2
+064700              ADD 1 TO HIST-R-120                                 RL2104.2
+064800     ELSE                                                         RL2104.2
+064900              ADD 124 TO RL-VS1R2-F-G-121-124                     RL2104.2
+065000                  GIVING HIST-CUR-LEN                             RL2104.2
+065100              IF       HIST-CUR-LEN EQUAL 140                     RL2104.2
+065200                       ADD 1 TO HIST-R-140                        RL2104.2
+065300              ELSE                                                RL2104.2
+065400                       ADD 1 TO HIST-R-OTHER.                     RL2104.2
+065500 REL-TEST-002-1-1.                                                RL2104.2
+065600     MOVE   "VIII-31 3.8.4 GR 10B" TO ANSI-REFERENCE.             RL2104.2
+065700     MOVE   "REL-TEST-002-1-1" TO PAR-NAME.                       RL2104.2
+065800     IF      XLABEL-TYPE (1) NOT = "S"                            RL2104.2
+065900             MOVE    XLABEL-TYPE (1) TO COMPUTED-X                RL2104.2
+066000             MOVE   "S"   TO CORRECT-X                            RL2104.2
+066100             MOVE   "INVALID RECORD READ" TO RE-MARK              RL2104.2
+066200             PERFORM FAIL                                         RL2104.2
+066300             PERFORM PRINT-DETAIL.                                RL2104.2
+066400 REL-TEST-002-1-2.                                                RL2104.2
+066500     MOVE   "VIII-31 3.8.4 GR 10C" TO ANSI-REFERENCE.             RL2104.2
+066600     MOVE   "REL-TEST-002-1-2" TO PAR-NAME.                       RL2104.2
+066700     IF      XRECORD-NUMBER (1) > 200                             RL2104.2
+066800             IF      RL-VS1R2-F-G-121-124 NOT = 16                RL2104.2
+066900                     MOVE    RL-VS1R2-F-G-121-124 TO COMPUTED-N   RL2104.2
+067000                     MOVE    16   TO CORRECT-N                    RL2104.2
+067100                     MOVE   "WRONG LENGTH RECORD" TO RE-MARK      RL2104.2
+067200                     PERFORM FAIL                                 RL2104.2
+067300                     PERFORM PRINT-DETAIL.                        RL2104.2
+067400 REL-TEST-002-1-3.                                                RL2104.2
+067500     MOVE   "VIII-31 3.8.4 GR 10B" TO ANSI-REFERENCE.             RL2104.2
+067600     MOVE   "REL-TEST-002-1-3" TO PAR-NAME.                       RL2104.2
+067700     IF      XRECORD-NUMBER (1) > 200                             RL2104.2
+067800             IF      RL-GROUP NOT = "ABCDEFGHIJKLMNOP"            RL2104.2
+067900                     MOVE   "ABCDEFGHIJKLMNOP" TO CORRECT-X       RL2104.2
+068000                     MOVE    RL-GROUP          TO COMPUTED-X      RL2104.2
+068100                     MOVE   "INVALID RECORD READ" TO RE-MARK      RL2104.2
+068200                     PERFORM FAIL                                 RL2104.2
+068300                     PERFORM PRINT-DETAIL.                        RL2104.2
+068305 REL-TEST-002-1-4.                                                RL2104.2
+068310     MOVE   "VIII-31 3.8.4 GR 10B" TO ANSI-REFERENCE.             RL2104.2
+068315     MOVE   "REL-TEST-002-1-4" TO PAR-NAME.                       RL2104.2
+068320     IF      WRK-CS-09V00 > 250                                   RL2104.2
+068325             IF      REELUNIT-NUMBER (1) NOT = 1                  RL2104.2
+068330                     MOVE REELUNIT-NUMBER (1) TO COMPUTED-N       RL2104.2
+068335                     MOVE 1   TO CORRECT-N                        RL2104.2
+068340                     MOVE "REELUNIT-NUMBER DID NOT SWITCH"        RL2104.2
+068345                             TO RE-MARK                           RL2104.2
+068350                     PERFORM FAIL                                 RL2104.2
+068355                     PERFORM PRINT-DETAIL                         RL2104.2
+068360     ELSE                                                         RL2104.2
+068365             IF      REELUNIT-NUMBER (1) NOT = 0                  RL2104.2
+068370                     MOVE REELUNIT-NUMBER (1) TO COMPUTED-N       RL2104.2
+068375                     MOVE 0   TO CORRECT-N                        RL2104.2
+068380                     MOVE "REELUNIT-NUMBER SWITCHED TOO EARLY"    RL2104.2
+068385                             TO RE-MARK                           RL2104.2
+068390                     PERFORM FAIL                                 RL2104.2
+068395                     PERFORM PRINT-DETAIL.                        RL2104.2
+068400     PERFORM CHECKPOINT-WRITE-002.                                RL2104.2
+068500     GO      TO REL-TEST-002.                                     RL2104.2
+068600 CHECKPOINT-WRITE-002.                                            RL2104.2
+068700     DIVIDE   WRK-CS-09V00 BY 100                                 RL2104.2
+068800              GIVING CHKPT-QUOTIENT REMAINDER CHKPT-REMAINDER.    RL2104.2
+068900     IF       CHKPT-REMAINDER EQUAL ZERO                          RL2104.2
+069000              MOVE    "REL-TEST-002"   TO CHKPT-PARA-NAME         RL2104.2
+069100              MOVE    WRK-CS-09V00      TO CHKPT-REC-COUNT        RL2104.2
+069200              MOVE    PASS-COUNTER      TO CHKPT-PASS-COUNTER     RL2104.2
+069300              MOVE    ERROR-COUNTER     TO CHKPT-ERROR-COUNTER    RL2104.2
+069400              MOVE    REC-SKL-SUB       TO CHKPT-REC-SKL-SUB      RL2104.2
+069500              WRITE   CHECKPOINT-REC.                             RL2104.2
+069600 REL-DELETE-002.                                                  RL2104.2
+069650     MOVE "NOT A CHECKPOINT-INTERVAL RECORD" TO RE-MARK.          RL2104.2
+069700     PERFORM DE-LETE.                                             RL2104.2
+069800     PERFORM PRINT-DETAIL.                                        RL2104.2
+069900 REL-TEST-002-2.                                                  RL2104.2
+069950     MOVE    ZERO TO REC-CT.                                      RL2104.2
+070000     MOVE   "REL-TEST-002-2" TO PAR-NAME.                         RL2104.2
+070100     IF      XRECORD-NUMBER (1) NOT EQUAL TO 500                  RL2104.2
+070200             PERFORM FAIL                                         RL2104.2
+070300     ELSE                                                         RL2104.2
+070400             PERFORM PASS.                                        RL2104.2
+070500     GO      TO REL-WRITE-002.                                    RL2104.2
+070600 REL-WRITE-002.                                                   RL2104.2
+070700     MOVE   "REL-TEST-002" TO PAR-NAME.                           RL2104.2
+070800     MOVE   "FILE VERIFIED, LFILE" TO COMPUTED-A.                 RL2104.2
+070900     MOVE    XRECORD-NUMBER (1) TO CORRECT-18V0.                  RL2104.2
+071000     PERFORM PRINT-DETAIL.                                        RL2104.2
+071100 HIST-PRINT.                                                      RL2104.2
+071200     MOVE     "REC SIZE HISTOGRAM" TO FEATURE.                    RL2104.2
+071300     MOVE     "HIST-PRINT-120" TO PAR-NAME.                       RL2104.2
+071400     MOVE     HIST-W-120 TO COMPUTED-18V0.                        RL2104.2
+071500     MOVE     HIST-R-120 TO CORRECT-18V0.                         RL2104.2
+071600     IF       HIST-W-120 EQUAL HIST-R-120                         RL2104.2
+071700              PERFORM PASS                                        RL2104.2
+071800     ELSE                                                         RL2104.2
+071900              PERFORM WARN.                                       RL2104.2
+072000     MOVE     "120-BYTE RECS WRITTEN VS READ" TO RE-MARK.         RL2104.2
+072100     PERFORM  PRINT-DETAIL.                                       RL2104.2
+072200     MOVE     "HIST-PRINT-140" TO PAR-NAME.                       RL2104.2
+072300     MOVE     HIST-W-140 TO COMPUTED-18V0.                        RL2104.2
+072400     MOVE     HIST-R-140 TO CORRECT-18V0.                         RL2104.2
+072500     IF       HIST-W-140 EQUAL HIST-R-140                         RL2104.2
+072600              PERFORM PASS                                        RL2104.2
+072700     ELSE                                                         RL2104.2
+072800              PERFORM WARN.                                       RL2104.2
+072900     MOVE     "140-BYTE RECS WRITTEN VS READ" TO RE-MARK.         RL2104.2
+073000     PERFORM  PRINT-DETAIL.                                       RL2104.2
+073100     MOVE     "HIST-PRINT-OTHER" TO PAR-NAME.                     RL2104.2
+073200     MOVE     HIST-W-OTHER TO COMPUTED-18V0.                      RL2104.2
+073300     MOVE     HIST-R-OTHER TO CORRECT-18V0.                       RL2104.2
+073400     IF       HIST-W-OTHER EQUAL HIST-R-OTHER                     RL2104.2
+073500              PERFORM PASS                                        RL2104.2
+073600     ELSE                                                         RL2104.2
+073700              PERFORM WARN.                                       RL2104.2
+073800     MOVE     "PARTIAL-LEN RECS WRITTEN VS READ" TO RE-MARK.      RL2104.2
+073900     PERFORM  PRINT-DETAIL.                                       RL2104.2
+074000 REL-CLOSE-002.                                                   RL2104.2
+074100     CLOSE   RL-VS1.                                              RL2104.2
+074200     MOVE    "FS-CLOSE-002" TO FS-CHECK-TAG.                      RL2104.2
+074300     MOVE    "00" TO FS-EXPECTED-STATUS.                          RL2104.2
+074400    PERFORM FILE-STATUS-CHECK THRU FILE-STATUS-CHECK-EX.          RL2104.2
+075800 SECT-RL210A-002 SECTION.                                         RL2104.2
+075900 REL-REPOS-INIT-001.                                              RL2104.2
+076000     MOVE     "DYNAMIC REPOSITION" TO FEATURE.                    RL2104.2
+076100     OPEN     INPUT     RL-VS1.                                   RL2104.2
+076200     MOVE     000250    TO RL-REL-KEY.                            RL2104.2
+076300 REL-REPOS-TEST-001.                                              RL2104.2
+076400     START    RL-VS1    KEY IS EQUAL TO RL-REL-KEY                RL2104.2
+076500              INVALID KEY GO TO REL-REPOS-FAIL-001.               RL2104.2
+076600     PERFORM  PASS.                                               RL2104.2
+076700     MOVE     "START TO RECORD 250 ACCEPTED" TO RE-MARK.          RL2104.2
+076800     GO       TO REL-REPOS-WRITE-001.                             RL2104.2
+076900 REL-REPOS-FAIL-001.                                              RL2104.2
+077000     PERFORM  FAIL.                                               RL2104.2
+077100     MOVE     "START TO RECORD 250 REJECTED" TO RE-MARK.          RL2104.2
+077200 REL-REPOS-WRITE-001.                                             RL2104.2
+077300     MOVE     "REL-REPOS-TEST-001" TO PAR-NAME.                   RL2104.2
+077400     PERFORM  PRINT-DETAIL.                                       RL2104.2
+077500 REL-REPOS-TEST-002.                                              RL2104.2
+077600     MOVE     SPACES TO RL-VS1R2-F-G-140.                         RL2104.2
+077700     READ     RL-VS1 NEXT RECORD                                  RL2104.2
+077800              AT END GO TO REL-REPOS-FAIL-002.                    RL2104.2
+077850     ADD     1 TO WS-RECORDS-PROCESSED.                           RL2104.2
+077900     IF       RL-REL-KEY NOT EQUAL TO 250                         RL2104.2
+078000              MOVE    RL-REL-KEY TO COMPUTED-18V0                 RL2104.2
+078100              MOVE    250        TO CORRECT-18V0                  RL2104.2
+078200              MOVE   "WRONG RECORD AFTER START" TO RE-MARK        RL2104.2
+078300              PERFORM FAIL                                        RL2104.2
+078400              GO      TO REL-REPOS-WRITE-002.                     RL2104.2
+078500     PERFORM  PASS.                                               RL2104.2
+078600     MOVE     "RECORD 250 READ BACK AFTER START" TO RE-MARK.      RL2104.2
+078700     GO       TO REL-REPOS-WRITE-002.                             RL2104.2
+078800 REL-REPOS-FAIL-002.                                              RL2104.2
+078900     PERFORM  FAIL.                                               RL2104.2
+079000     MOVE     "NO RECORD RETURNED AFTER START" TO RE-MARK.        RL2104.2
+079100 REL-REPOS-WRITE-002.                                             RL2104.2
+079200     MOVE     "REL-REPOS-TEST-002" TO PAR-NAME.                   RL2104.2
+079300     PERFORM  PRINT-DETAIL.                                       RL2104.2
+079400 REL-REPOS-TEST-003.                                              RL2104.2
+079500     MOVE     ZERO TO WRK-CS-09V00.                               RL2104.2
+079600 REL-REPOS-TEST-003-LOOP.                                         RL2104.2
+079700     MOVE     SPACES TO RL-VS1R2-F-G-140.                         RL2104.2
+079800     READ     RL-VS1 NEXT RECORD                                  RL2104.2
+079900              AT END GO TO REL-REPOS-WRITE-003.                   RL2104.2
+080000     ADD      1 TO WRK-CS-09V00.                                  RL2104.2
+080050     ADD     1 TO WS-RECORDS-PROCESSED.                           RL2104.2
+080100     IF       RL-REL-KEY NOT EQUAL TO 250 + WRK-CS-09V00          RL2104.2
+080200              MOVE    RL-REL-KEY TO COMPUTED-18V0                 RL2104.2
+080300              COMPUTE CORRECT-18V0 = 250 + WRK-CS-09V00           RL2104.2
+080400              MOVE   "OUT OF SEQUENCE AFTER START" TO RE-MARK     RL2104.2
+080500              PERFORM FAIL                                        RL2104.2
+080600              GO      TO REL-REPOS-WRITE-003.                     RL2104.2
+080700     GO       TO REL-REPOS-TEST-003-LOOP.                         RL2104.2
+080800 REL-REPOS-WRITE-003.                                             RL2104.2
+080900     MOVE     "REL-REPOS-TEST-003" TO PAR-NAME.                   RL2104.2
+081000     IF       WRK-CS-09V00 EQUAL TO 250                           RL2104.2
+081100              PERFORM PASS                                        RL2104.2
+081200              MOVE   "REMAINING 250 RECORDS IN ORDER" TO RE-MARK  RL2104.2
+081300     ELSE                                                         RL2104.2
+081400              PERFORM FAIL                                        RL2104.2
+081500              MOVE   "WRONG RECORD COUNT AFTER START" TO RE-MARK. RL2104.2
+081600     PERFORM  PRINT-DETAIL.                                       RL2104.2
+081700     CLOSE    RL-VS1.                                             RL2104.2
+081800 SECT-RL210A-003 SECTION.                                         RL2104.2
+081900 REL-ALT-INIT-001.                                                RL2104.2
+082000     MOVE     "ALT KEY DUPLICATES" TO FEATURE.                    RL2104.2
+082100     OPEN     OUTPUT RL-ALTVS1.                                   RL2104.2
+082200     MOVE     "AAAAAAAA" TO ALT-PRIME-KEY.                        RL2104.2
+082300     MOVE     "DUPKEY01" TO ALT-DUP-KEY.                          RL2104.2
+082400     WRITE    RL-ALTVS1-REC                                       RL2104.2
+082500         INVALID KEY GO TO REL-ALT-FAIL-001.                      RL2104.2
+082550     ADD     1 TO WS-RECORDS-PROCESSED.                           RL2104.2
+082600     GO       TO REL-ALT-WRITE-001.                               RL2104.2
+082700 REL-ALT-FAIL-001.                                                RL2104.2
+082800     PERFORM  FAIL.                                               RL2104.2
+082900     MOVE     "INITIAL ALTERNATE KEY WRITE REJECTED" TO RE-MARK.  RL2104.2
+083000     GO       TO REL-ALT-WRITE-001-EX.                            RL2104.2
+083100 REL-ALT-WRITE-001.                                               RL2104.2
+083200     PERFORM  PASS.                                               RL2104.2
+083300     MOVE     "FIRST RECORD UNDER DUP ALT KEY OK" TO RE-MARK.     RL2104.2
+083400 REL-ALT-WRITE-001-EX.                                            RL2104.2
+083500     MOVE     "REL-ALT-TEST-001" TO PAR-NAME.                     RL2104.2
+083600     PERFORM  PRINT-DETAIL.                                       RL2104.2
+083700 REL-ALT-TEST-002.                                                RL2104.2
+083800     MOVE     "BBBBBBBB" TO ALT-PRIME-KEY.                        RL2104.2
+083900     MOVE     "DUPKEY01" TO ALT-DUP-KEY.                          RL2104.2
+084000     WRITE    RL-ALTVS1-REC                                       RL2104.2
+084100         INVALID KEY GO TO REL-ALT-FAIL-002.                      RL2104.2
+084150     ADD     1 TO WS-RECORDS-PROCESSED.                           RL2104.2
+084200     PERFORM  PASS.                                               RL2104.2
+084300     MOVE     "COLLIDING ALT KEY OK, DUP ALLOWED" TO RE-MARK.     RL2104.2
+084400     GO       TO REL-ALT-WRITE-002.                               RL2104.2
+084500 REL-ALT-FAIL-002.                                                RL2104.2
+084600     PERFORM  FAIL.                                               RL2104.2
+084700     MOVE     "DUPLICATE ALTERNATE KEY WRITE REJECTED" TO RE-MARK.RL2104.2
+084800 REL-ALT-WRITE-002.                                               RL2104.2
+084900     MOVE     "REL-ALT-TEST-002" TO PAR-NAME.                     RL2104.2
+085000     PERFORM  PRINT-DETAIL.                                       RL2104.2
+085100 REL-ALT-TEST-003.                                                RL2104.2
+085200     MOVE     "AAAAAAAA" TO ALT-PRIME-KEY.                        RL2104.2
+085300     MOVE     "DUPKEY02" TO ALT-DUP-KEY.                          RL2104.2
+085400     WRITE    RL-ALTVS1-REC                                       RL2104.2
+085500         INVALID KEY GO TO REL-ALT-PASS-003.                      RL2104.2
+085600     PERFORM  FAIL.                                               RL2104.2
+085700     MOVE     "PRIMARY KEY COLLISION NOT REJECTED" TO RE-MARK.    RL2104.2
+085800     GO       TO REL-ALT-WRITE-003.                               RL2104.2
+085900 REL-ALT-PASS-003.                                                RL2104.2
+086000     PERFORM  PASS.                                               RL2104.2
+086100     MOVE     "PRIMARY KEY COLLISION REJECTED OK" TO RE-MARK.     RL2104.2
+086200 REL-ALT-WRITE-003.                                               RL2104.2
+086300     MOVE     "REL-ALT-TEST-003" TO PAR-NAME.                     RL2104.2
+086400     PERFORM  PRINT-DETAIL.                                       RL2104.2
+086500     CLOSE    RL-ALTVS1.                                          RL2104.2
+086633 SECT-RL210A-004 SECTION.                                         RL2104.2
+086766 REL-EDGE-INIT-001.                                               RL2104.2
+086899     MOVE     "CREATE ZERO-REC FILE" TO FEATURE.                  RL2104.2
+087032     OPEN     OUTPUT RL-VS1.                                      RL2104.2
+087165     MOVE     "FS-OPEN-OUT-004" TO FS-CHECK-TAG.                  RL2104.2
+087298     MOVE     "00" TO FS-EXPECTED-STATUS.                         RL2104.2
+087431    PERFORM FILE-STATUS-CHECK THRU FILE-STATUS-CHECK-EX.          RL2104.2
+087564 REL-EDGE-TEST-001.                                               RL2104.2
+087697     CLOSE    RL-VS1.                                             RL2104.2
+087830     MOVE     "FS-CLOSE-004" TO FS-CHECK-TAG.                     RL2104.2
+087963     MOVE     "00" TO FS-EXPECTED-STATUS.                         RL2104.2
+088096    PERFORM FILE-STATUS-CHECK THRU FILE-STATUS-CHECK-EX.          RL2104.2
+088229     OPEN     INPUT RL-VS1.                                       RL2104.2
+088362     MOVE     "FS-OPEN-IN-004" TO FS-CHECK-TAG.                   RL2104.2
+088495     MOVE     "00" TO FS-EXPECTED-STATUS.                         RL2104.2
+088628    PERFORM FILE-STATUS-CHECK THRU FILE-STATUS-CHECK-EX.          RL2104.2
+088761     MOVE     SPACES TO RL-VS1R2-F-G-140.                         RL2104.2
+088894     READ     RL-VS1 NEXT RECORD                                  RL2104.2
+089027              AT END GO TO REL-EDGE-PASS-001.                     RL2104.2
+089160     PERFORM  FAIL.                                               RL2104.2
+089293     MOVE     "ZERO-RECORD FILE RETURNED A RECORD" TO RE-MARK.    RL2104.2
+089426     GO       TO REL-EDGE-WRITE-001.                              RL2104.2
+089559 REL-EDGE-PASS-001.                                               RL2104.2
+089692     PERFORM  PASS.                                               RL2104.2
+089825     MOVE     "ZERO-RECORD FILE READ AT END" TO RE-MARK.          RL2104.2
+089958 REL-EDGE-WRITE-001.                                              RL2104.2
+090091     MOVE     "REL-EDGE-TEST-001" TO PAR-NAME.                    RL2104.2
+090224     PERFORM  PRINT-DETAIL.                                       RL2104.2
+090357     CLOSE    RL-VS1.                                             RL2104.2
+090490     MOVE     "FS-CLOSE-004B" TO FS-CHECK-TAG.                    RL2104.2
+090623     MOVE     "00" TO FS-EXPECTED-STATUS.                         RL2104.2
+090756    PERFORM FILE-STATUS-CHECK THRU FILE-STATUS-CHECK-EX.          RL2104.2
+090889 REL-EDGE-TEST-002.                                               RL2104.2
+091022     MOVE     "CREATE ONE-REC FILE" TO FEATURE.                   RL2104.2
+091155     OPEN     OUTPUT RL-VS1.                                      RL2104.2
+091288     MOVE     "FS-OPEN-OUT-005" TO FS-CHECK-TAG.                  RL2104.2
+091421     MOVE     "00" TO FS-EXPECTED-STATUS.                         RL2104.2
+091554    PERFORM FILE-STATUS-CHECK THRU FILE-STATUS-CHECK-EX.          RL2104.2
+091687     MOVE     "ONE RECORD TEST" TO RL-VS1R1-F-G-120.              RL2104.2
+091820     WRITE    RL-VS1R1-F-G-120                                    RL2104.2
+091953              INVALID KEY GO TO REL-EDGE-FAIL-002.                RL2104.2
+091970     ADD     1 TO WS-RECORDS-PROCESSED.                           RL2104.2
+092086     PERFORM  PASS.                                               RL2104.2
+092219     MOVE     "SINGLE RECORD WRITTEN OK" TO RE-MARK.              RL2104.2
+092352     GO       TO REL-EDGE-WRITE-002.                              RL2104.2
+092485 REL-EDGE-FAIL-002.                                               RL2104.2
+092618     PERFORM  FAIL.                                               RL2104.2
+092751     MOVE     "SINGLE RECORD WRITE REJECTED" TO RE-MARK.          RL2104.2
+092884 REL-EDGE-WRITE-002.                                              RL2104.2
+093017     MOVE     "REL-EDGE-TEST-002" TO PAR-NAME.                    RL2104.2
+093150     PERFORM  PRINT-DETAIL.                                       RL2104.2
+093283     CLOSE    RL-VS1.                                             RL2104.2
+093416     MOVE     "FS-CLOSE-005" TO FS-CHECK-TAG.                     RL2104.2
+093549     MOVE     "00" TO FS-EXPECTED-STATUS.                         RL2104.2
+093682    PERFORM FILE-STATUS-CHECK THRU FILE-STATUS-CHECK-EX.          RL2104.2
+093815 REL-EDGE-TEST-003.                                               RL2104.2
+093948     MOVE     "DYN ACC ONE-REC RB" TO FEATURE.                    RL2104.2
+094214     OPEN     INPUT RL-VS1.                                       RL2104.2
+094347     MOVE     "FS-OPEN-IN-005" TO FS-CHECK-TAG.                   RL2104.2
+094480     MOVE     "00" TO FS-EXPECTED-STATUS.                         RL2104.2
+094613    PERFORM FILE-STATUS-CHECK THRU FILE-STATUS-CHECK-EX.          RL2104.2
+094746     MOVE     SPACES TO RL-VS1R2-F-G-140.                         RL2104.2
+094879     READ     RL-VS1 NEXT RECORD                                  RL2104.2
+095012              AT END GO TO REL-EDGE-FAIL-003.                     RL2104.2
+095060     ADD     1 TO WS-RECORDS-PROCESSED.                           RL2104.2
+095145     GO       TO REL-EDGE-TEST-003-NEXT.                          RL2104.2
+095278 REL-EDGE-FAIL-003.                                               RL2104.2
+095411     PERFORM  FAIL.                                               RL2104.2
+095544     MOVE     "SINGLE RECORD FILE RETURNED NO RECORD" TO RE-MARK. RL2104.2
+095677     GO       TO REL-EDGE-WRITE-003.                              RL2104.2
+095810 REL-EDGE-TEST-003-NEXT.                                          RL2104.2
+095943     MOVE     SPACES TO RL-VS1R2-F-G-140.                         RL2104.2
+096076     READ     RL-VS1 NEXT RECORD                                  RL2104.2
+096209              AT END GO TO REL-EDGE-PASS-003.                     RL2104.2
+096342     PERFORM  FAIL.                                               RL2104.2
+096475     MOVE     "SINGLE RECORD FILE RETURNED A SECOND RECORD"       RL2104.2
+096608              TO RE-MARK.                                         RL2104.2
+096741     GO       TO REL-EDGE-WRITE-003.                              RL2104.2
+096874 REL-EDGE-PASS-003.                                               RL2104.2
+097007     PERFORM  PASS.                                               RL2104.2
+097140     MOVE     "EXACTLY ONE RECORD READ BACK" TO RE-MARK.          RL2104.2
+097273 REL-EDGE-WRITE-003.                                              RL2104.2
+097406     MOVE     "REL-EDGE-TEST-003" TO PAR-NAME.                    RL2104.2
+097539     PERFORM  PRINT-DETAIL.                                       RL2104.2
+097672     CLOSE    RL-VS1.                                             RL2104.2
+097805     MOVE     "FS-CLOSE-006" TO FS-CHECK-TAG.                     RL2104.2
+097938     MOVE     "00" TO FS-EXPECTED-STATUS.                         RL2104.2
+098071    PERFORM FILE-STATUS-CHECK THRU FILE-STATUS-CHECK-EX.          RL2104.2
+098204 SECT-RL210A-005 SECTION.                                         RL2104.2
+098337 REL-VOL-INIT-001.                                                RL2104.2
+098470**    LARGE-VOLUME CASE: WS-VOL-TARGET IS SCALED TO A SIZE THAT   RL2104.2
+098603**    EXERCISES A MULTI-THOUSAND RECORD FILE WITHOUT MAKING A     RL2104.2
+098736**    SINGLE TEST RUN IMPRACTICALLY LONG.                         RL2104.2
+098869     MOVE     "CREATE LRG-VOL FILE" TO FEATURE.                   RL2104.2
+099002     OPEN     OUTPUT RL-VS1.                                      RL2104.2
+099135     MOVE     "FS-OPEN-OUT-006" TO FS-CHECK-TAG.                  RL2104.2
+099268     MOVE     "00" TO FS-EXPECTED-STATUS.                         RL2104.2
+099401    PERFORM FILE-STATUS-CHECK THRU FILE-STATUS-CHECK-EX.          RL2104.2
+099534     MOVE     ZERO TO WRK-CS-09V00.                               RL2104.2
+099667 REL-VOL-TEST-001.                                                RL2104.2
+099800     ADD      1 TO WRK-CS-09V00.                                  RL2104.2
+099933     MOVE     "LARGE VOLUME RECORD" TO RL-VS1R1-F-G-120.          RL2104.2
+100066     WRITE    RL-VS1R1-F-G-120                                    RL2104.2
+100199              INVALID KEY GO TO REL-VOL-FAIL-001.                 RL2104.2
+100250     ADD     1 TO WS-RECORDS-PROCESSED.                           RL2104.2
+100332     IF       WRK-CS-09V00 EQUAL TO WS-VOL-TARGET                 RL2104.2
+100465              GO TO REL-VOL-WRITE-001.                            RL2104.2
+100598     GO       TO REL-VOL-TEST-001.                                RL2104.2
+100731 REL-VOL-FAIL-001.                                                RL2104.2
+100864     PERFORM  FAIL.                                               RL2104.2
+100997     MOVE     "LARGE-VOLUME WRITE REJECTED" TO RE-MARK.           RL2104.2
+101130     GO       TO REL-VOL-WRITE-001-EX.                            RL2104.2
+101263 REL-VOL-WRITE-001.                                               RL2104.2
+101396     PERFORM  PASS.                                               RL2104.2
+101529     MOVE     "LARGE-VOLUME FILE CREATED" TO RE-MARK.             RL2104.2
+101662 REL-VOL-WRITE-001-EX.                                            RL2104.2
+101795     MOVE     "REL-VOL-TEST-001" TO PAR-NAME.                     RL2104.2
+101928     PERFORM  PRINT-DETAIL.                                       RL2104.2
+102061     CLOSE    RL-VS1.                                             RL2104.2
+102194     MOVE     "FS-CLOSE-007" TO FS-CHECK-TAG.                     RL2104.2
+102327     MOVE     "00" TO FS-EXPECTED-STATUS.                         RL2104.2
+102460    PERFORM FILE-STATUS-CHECK THRU FILE-STATUS-CHECK-EX.          RL2104.2
+102593 REL-VOL-TEST-002.                                                RL2104.2
+102726     MOVE     "DYN ACC LRG-VOL RB" TO FEATURE.                    RL2104.2
+102992     OPEN     INPUT RL-VS1.                                       RL2104.2
+103125     MOVE     "FS-OPEN-IN-006" TO FS-CHECK-TAG.                   RL2104.2
+103258     MOVE     "00" TO FS-EXPECTED-STATUS.                         RL2104.2
+103391    PERFORM FILE-STATUS-CHECK THRU FILE-STATUS-CHECK-EX.          RL2104.2
+103524     MOVE     ZERO TO WRK-CS-09V00.                               RL2104.2
+103657 REL-VOL-TEST-002-LOOP.                                           RL2104.2
+103790     MOVE     SPACES TO RL-VS1R2-F-G-140.                         RL2104.2
+103923     READ     RL-VS1 NEXT RECORD                                  RL2104.2
+104056              AT END GO TO REL-VOL-WRITE-002.                     RL2104.2
+104189     ADD      1 TO WRK-CS-09V00.                                  RL2104.2
+104210     ADD     1 TO WS-RECORDS-PROCESSED.                           RL2104.2
+104322     GO       TO REL-VOL-TEST-002-LOOP.                           RL2104.2
+104455 REL-VOL-WRITE-002.                                               RL2104.2
+104588     MOVE     "REL-VOL-TEST-002" TO PAR-NAME.                     RL2104.2
+104721     IF       WRK-CS-09V00 EQUAL TO WS-VOL-TARGET                 RL2104.2
+104854              PERFORM PASS                                        RL2104.2
+104987              MOVE "ALL LARGE-VOLUME RECORDS READ BACK" TO RE-MARKRL2104.2
+105120     ELSE                                                         RL2104.2
+105253              MOVE WRK-CS-09V00 TO COMPUTED-18V0                  RL2104.2
+105386              MOVE WS-VOL-TARGET TO CORRECT-18V0                  RL2104.2
+105519              MOVE "WRONG RECORD COUNT ON LARGE-VOLUME READ-BACK" RL2104.2
+105652                      TO RE-MARK                                  RL2104.2
+105785              PERFORM FAIL.                                       RL2104.2
+105918     PERFORM  PRINT-DETAIL.                                       RL2104.2
+106051 REL-LOCK-CLOSE-001.                                              RL2104.2
+106070     MOVE     "EOD CLOSE WITH LOCK" TO FEATURE.                   RL2104.2
+106090     CLOSE    RL-VS1 WITH LOCK.                                   RL2104.2
+106110     MOVE     "FS-CLOSE-LOCK-001" TO FS-CHECK-TAG.                RL2104.2
+106130     MOVE     "00" TO FS-EXPECTED-STATUS.                         RL2104.2
+106150    PERFORM FILE-STATUS-CHECK THRU FILE-STATUS-CHECK-EX.          RL2104.2
+106170     MOVE     "REL-LOCK-CLOSE-001" TO PAR-NAME.                   RL2104.2
+106190     MOVE     "TRANSACTION FILE LOCKED AT END OF DAY" TO RE-MARK. RL2104.2
+106210     PERFORM  PRINT-DETAIL.                                       RL2104.2
+106230 REL-LOCK-REOPEN-TEST-001.                                        RL2104.2
+106250     MOVE     "REOPEN AFTER LOCK" TO FEATURE.                     RL2104.2
+106270     OPEN     INPUT RL-VS1.                                       RL2104.2
+106290     MOVE     "FS-OPEN-LOCKED-001" TO FS-CHECK-TAG.               RL2104.2
+106310     MOVE     "38" TO FS-EXPECTED-STATUS.                         RL2104.2
+106330    PERFORM FILE-STATUS-CHECK THRU FILE-STATUS-CHECK-EX.          RL2104.2
+106350     MOVE     "REL-LOCK-REOPEN-TEST-001" TO PAR-NAME.             RL2104.2
+106370     MOVE     "REOPEN OF LOCKED FILE REJECTED" TO RE-MARK.        RL2104.2
+106390     PERFORM  PRINT-DETAIL.                                       RL2104.2
+106600 CCVS-EXIT SECTION.                                               RL2104.2
+106700 CCVS-999999.                                                     RL2104.2
+106800     PERFORM  PRINT-THROUGHPUT.                                   RL2104.2
+106900     GO TO CLOSE-FILES.                                           RL2104.2
