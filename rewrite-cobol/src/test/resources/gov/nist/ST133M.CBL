@@ -0,0 +1,53 @@
+000100 IDENTIFICATION DIVISION.                                         ST1334.2
+000200 PROGRAM-ID.                                                      ST1334.2
+000300     ST133M.                                                      ST1334.2
+000400**THE FOLLOWING PROGRAM TESTS THE FLAGGING OF                     ST1334.2
+000500**DEPRECATED FEATURES ON A MODERN COMPILER'S OWN                  ST1334.2
+000600**DEPRECATION LIST, AS DISTINCT FROM THE COBOL 85                 ST1334.2
+000700**OBSOLETE-ELEMENT SET FLAGGED BY IX302M/RL302M/SQ302M.           ST1334.2
+000800 ENVIRONMENT DIVISION.                                            ST1334.2
+000900 CONFIGURATION SECTION.                                           ST1334.2
+001000 SOURCE-COMPUTER.                                                 ST1334.2
+001100     XXXXX082.                                                    ST1334.2
+001200 OBJECT-COMPUTER.                                                 ST1334.2
+001300     XXXXX083.                                                    ST1334.2
+001400 INPUT-OUTPUT SECTION.                                            ST1334.2
+001500 FILE-CONTROL.                                                    ST1334.2
+001600     SELECT TFIL ASSIGN TO UT-S-TFIL01                            ST1334.2
+001700         ORGANIZATION IS SEQUENTIAL.                              ST1334.2
+001800**Message expected for above statement: DEPRECATED                ST1334.2
+001900**(NON-STANDARD DEVICE-CLASS ASSIGN CLAUSE)                       ST1334.2
+002000                                                                  ST1334.2
+002100 DATA DIVISION.                                                   ST1334.2
+002200 FILE SECTION.                                                    ST1334.2
+002300 FD TFIL.                                                         ST1334.2
+002400 01 FREC.                                                         ST1334.2
+002500     03 GUBBINS PIC 9(8).                                         ST1334.2
+002600                                                                  ST1334.2
+002700 WORKING-STORAGE SECTION.                                         ST1334.2
+002800                                                                  ST1334.2
+002900 01 VARIABLES.                                                    ST1334.2
+003000     03 DKEY PIC 9(8) VALUE ZERO.                                 ST1334.2
+003100                                                                  ST1334.2
+003200 PROCEDURE DIVISION.                                              ST1334.2
+003300                                                                  ST1334.2
+003400 ST133M-CONTROL.                                                  ST1334.2
+003500     ALTER ST133M-ALTERED-PARA TO PROCEED TO ST133M-TARGET-B.     ST1334.2
+003600**Message expected for above statement: DEPRECATED                ST1334.2
+003700**(ALTER STATEMENT)                                               ST1334.2
+003800     GO TO ST133M-ALTERED-PARA.                                   ST1334.2
+003900                                                                  ST1334.2
+004000 ST133M-ALTERED-PARA.                                             ST1334.2
+004100     GO TO ST133M-TARGET-A.                                       ST1334.2
+004200**Message expected for above statement: DEPRECATED                ST1334.2
+004300**(GO TO WITH NO TARGET LIST, ALTERABLE BY ALTER)                 ST1334.2
+004400                                                                  ST1334.2
+004500 ST133M-TARGET-A.                                                 ST1334.2
+004600     DISPLAY "THIS IS A DUMMY PARAGRAPH".                         ST1334.2
+004700     STOP RUN.                                                    ST1334.2
+004800                                                                  ST1334.2
+004900 ST133M-TARGET-B.                                                 ST1334.2
+005000     DISPLAY "THIS IS A DUMMY PARAGRAPH (ALTERED TARGET)".        ST1334.2
+005100     STOP RUN.                                                    ST1334.2
+005200                                                                  ST1334.2
+005300**TOTAL NUMBER OF FLAGS EXPECTED = 3.                             ST1334.2
