@@ -0,0 +1,449 @@
+000100 IDENTIFICATION DIVISION.                                         ST1274.2
+000200 PROGRAM-ID.                                                      ST1274.2
+000300     ST127M.                                                      ST1274.2
+000400 ENVIRONMENT DIVISION.                                            ST1274.2
+000500 CONFIGURATION SECTION.                                           ST1274.2
+000600 SOURCE-COMPUTER.                                                 ST1274.2
+000700     XXXXX082.                                                    ST1274.2
+000800 OBJECT-COMPUTER.                                                 ST1274.2
+000900     XXXXX083.                                                    ST1274.2
+001000 INPUT-OUTPUT SECTION.                                            ST1274.2
+001100 FILE-CONTROL.                                                    ST1274.2
+001200     SELECT PRINT-FILE ASSIGN TO                                  ST1274.2
+001300     XXXXX055.                                                    ST1274.2
+001400     SELECT SORTIN-1P ASSIGN TO                                   ST1274.2
+001500     XXXXP010.                                                    ST1274.2
+001600     SELECT SORTFILE-1P ASSIGN TO                                 ST1274.2
+001700     XXXXX027.                                                    ST1274.2
+001800     SELECT SORTOUT-A ASSIGN TO                                   ST1274.2
+001900     XXXXP011.                                                    ST1274.2
+002000     SELECT SORTFILE-2P ASSIGN TO                                 ST1274.2
+002100     XXXXX028.                                                    ST1274.2
+002200     SELECT SORTOUT-B ASSIGN TO                                   ST1274.2
+002300     XXXXP012.                                                    ST1274.2
+002400 DATA DIVISION.                                                   ST1274.2
+002500 FILE SECTION.                                                    ST1274.2
+002600 FD  PRINT-FILE.                                                  ST1274.2
+002700 01  PRINT-REC PICTURE X(120).                                    ST1274.2
+002800 01  DUMMY-RECORD PICTURE X(120).                                 ST1274.2
+002900 FD  SORTIN-1P                                                    ST1274.2
+003000     LABEL RECORDS STANDARD                                       ST1274.2
+003100     RECORD CONTAINS 27 CHARACTERS                                ST1274.2
+003200     DATA RECORD IS SORTIN-1P-REC.                                ST1274.2
+003300 01  SORTIN-1P-REC.                                               ST1274.2
+003400     02 SIN-KEY-P       PICTURE 9(4).                             ST1274.2
+003500     02 SIN-SEQ-P       PICTURE 9(4).                             ST1274.2
+003600     02 FILLER          PICTURE X(19).                            ST1274.2
+003700 SD  SORTFILE-1P                                                  ST1274.2
+003800     RECORD CONTAINS 27 CHARACTERS                                ST1274.2
+003900     DATA RECORD IS SORT-GROUP-1P.                                ST1274.2
+004000 01  SORT-GROUP-1P.                                               ST1274.2
+004100     02 SRT-KEY-P       PICTURE 9(4).                             ST1274.2
+004200     02 SRT-SEQ-P       PICTURE 9(4).                             ST1274.2
+004300     02 FILLER          PICTURE X(19).                            ST1274.2
+004400 FD  SORTOUT-A                                                    ST1274.2
+004500     LABEL RECORDS STANDARD                                       ST1274.2
+004600     RECORD CONTAINS 27 CHARACTERS                                ST1274.2
+004700     DATA RECORD IS SORTOUT-A-REC.                                ST1274.2
+004800 01  SORTOUT-A-REC.                                               ST1274.2
+004900     02 OUT-KEY-A       PICTURE 9(4).                             ST1274.2
+005000     02 OUT-SEQ-A       PICTURE 9(4).                             ST1274.2
+005100     02 FILLER          PICTURE X(19).                            ST1274.2
+005200 SD  SORTFILE-2P                                                  ST1274.2
+005300     RECORD CONTAINS 27 CHARACTERS                                ST1274.2
+005400     DATA RECORD IS SORT-GROUP-2P.                                ST1274.2
+005500 01  SORT-GROUP-2P.                                               ST1274.2
+005600     02 SRT-KEY-P2      PICTURE 9(4).                             ST1274.2
+005700     02 SRT-SEQ-P2      PICTURE 9(4).                             ST1274.2
+005800     02 FILLER          PICTURE X(19).                            ST1274.2
+005900 FD  SORTOUT-B                                                    ST1274.2
+006000     LABEL RECORDS STANDARD                                       ST1274.2
+006100     RECORD CONTAINS 27 CHARACTERS                                ST1274.2
+006200     DATA RECORD IS SORTOUT-B-REC.                                ST1274.2
+006300 01  SORTOUT-B-REC.                                               ST1274.2
+006400     02 OUT-KEY-B       PICTURE 9(4).                             ST1274.2
+006500     02 OUT-SEQ-B       PICTURE 9(4).                             ST1274.2
+006600     02 FILLER          PICTURE X(19).                            ST1274.2
+006700 WORKING-STORAGE SECTION.                                         ST1274.2
+006800 01  WRK-A-TBL.                                                   ST1274.2
+006900     02 WRK-A-ENTRY OCCURS 9 TIMES.                               ST1274.2
+007000        03 WRK-A-KEY     PICTURE 9(4).                            ST1274.2
+007100        03 WRK-A-SEQ     PICTURE 9(4).                            ST1274.2
+007200 01  WRK-B-TBL.                                                   ST1274.2
+007300     02 WRK-B-ENTRY OCCURS 9 TIMES.                               ST1274.2
+007400        03 WRK-B-KEY     PICTURE 9(4).                            ST1274.2
+007500        03 WRK-B-SEQ     PICTURE 9(4).                            ST1274.2
+007600 01  WRK-A-SUB                    PIC 9(2)  VALUE ZERO.           ST1274.2
+007700 01  WRK-B-SUB                    PIC 9(2)  VALUE ZERO.           ST1274.2
+007800 01  WRK-CMP-SUB                  PIC 9(2)  VALUE ZERO.           ST1274.2
+007900 01  WRK-EQUAL-SW                 PIC X(1)  VALUE "Y".            ST1274.2
+008000     88 WRK-EQUAL                 VALUE "Y".                      ST1274.2
+008100 01  TEST-RESULTS.                                                ST1274.2
+008200     02 FILLER                   PIC X      VALUE SPACE.          ST1274.2
+008300     02 FEATURE                  PIC X(20)  VALUE SPACE.          ST1274.2
+008400     02 FILLER                   PIC X      VALUE SPACE.          ST1274.2
+008500     02 P-OR-F                   PIC X(5)   VALUE SPACE.          ST1274.2
+008600     02 FILLER                   PIC X      VALUE SPACE.          ST1274.2
+008700     02  PAR-NAME.                                                ST1274.2
+008800       03 FILLER                 PIC X(19)  VALUE SPACE.          ST1274.2
+008900       03  PARDOT-X              PIC X      VALUE SPACE.          ST1274.2
+009000       03 DOTVALUE               PIC 99     VALUE ZERO.           ST1274.2
+009100     02 FILLER                   PIC X(8)   VALUE SPACE.          ST1274.2
+009200     02 RE-MARK                  PIC X(61).                       ST1274.2
+009300 01  TEST-COMPUTED.                                               ST1274.2
+009400     02 FILLER                   PIC X(30)  VALUE SPACE.          ST1274.2
+009500     02 FILLER                   PIC X(17)  VALUE                 ST1274.2
+009600            "       COMPUTED=".                                   ST1274.2
+009700     02 COMPUTED-X.                                               ST1274.2
+009800     03 COMPUTED-A               PIC X(20)  VALUE SPACE.          ST1274.2
+009900     03 COMPUTED-N               REDEFINES COMPUTED-A             ST1274.2
+010000                                 PIC -9(9).9(9).                  ST1274.2
+010100     03 COMPUTED-0V18 REDEFINES COMPUTED-A   PIC -.9(18).         ST1274.2
+010200     03 COMPUTED-4V14 REDEFINES COMPUTED-A   PIC -9(4).9(14).     ST1274.2
+010300     03 COMPUTED-14V4 REDEFINES COMPUTED-A   PIC -9(14).9(4).     ST1274.2
+010400     03       CM-18V0 REDEFINES COMPUTED-A.                       ST1274.2
+010500         04 COMPUTED-18V0                    PIC -9(18).          ST1274.2
+010600         04 FILLER                           PIC X.               ST1274.2
+010700     03 FILLER PIC X(50) VALUE SPACE.                             ST1274.2
+010800 01  TEST-CORRECT.                                                ST1274.2
+010900     02 FILLER PIC X(30) VALUE SPACE.                             ST1274.2
+011000     02 FILLER PIC X(17) VALUE "       CORRECT =".                ST1274.2
+011100     02 CORRECT-X.                                                ST1274.2
+011200     03 CORRECT-A                  PIC X(20) VALUE SPACE.         ST1274.2
+011300     03 CORRECT-N    REDEFINES CORRECT-A     PIC -9(9).9(9).      ST1274.2
+011400     03 CORRECT-0V18 REDEFINES CORRECT-A     PIC -.9(18).         ST1274.2
+011500     03 CORRECT-4V14 REDEFINES CORRECT-A     PIC -9(4).9(14).     ST1274.2
+011600     03 CORRECT-14V4 REDEFINES CORRECT-A     PIC -9(14).9(4).     ST1274.2
+011700     03      CR-18V0 REDEFINES CORRECT-A.                         ST1274.2
+011800         04 CORRECT-18V0                     PIC -9(18).          ST1274.2
+011900         04 FILLER                           PIC X.               ST1274.2
+012000     03 FILLER PIC X(2) VALUE SPACE.                              ST1274.2
+012100     03 COR-ANSI-REFERENCE             PIC X(48) VALUE SPACE.     ST1274.2
+012200 01  CCVS-C-1.                                                    ST1274.2
+012300     02 FILLER  PIC IS X(99)    VALUE IS " FEATURE              PAST1274.2
+012400-    "SS  PARAGRAPH-NAME                                          ST1274.2
+012500-    "       REMARKS".                                            ST1274.2
+012600     02 FILLER                     PIC X(20)    VALUE SPACE.      ST1274.2
+012700 01  CCVS-C-2.                                                    ST1274.2
+012800     02 FILLER                     PIC X        VALUE SPACE.      ST1274.2
+012900     02 FILLER                     PIC X(6)     VALUE "TESTED".   ST1274.2
+013000     02 FILLER                     PIC X(15)    VALUE SPACE.      ST1274.2
+013100     02 FILLER                     PIC X(4)     VALUE "FAIL".     ST1274.2
+013200     02 FILLER                     PIC X(94)    VALUE SPACE.      ST1274.2
+013300 01  REC-CT                        PIC 99       VALUE ZERO.       ST1274.2
+013400 01  DELETE-COUNTER                PIC 999      VALUE ZERO.       ST1274.2
+013500 01  ERROR-COUNTER                 PIC 999      VALUE ZERO.       ST1274.2
+013600 01  INSPECT-COUNTER               PIC 999      VALUE ZERO.       ST1274.2
+013700 01  PASS-COUNTER                  PIC 999      VALUE ZERO.       ST1274.2
+013800 01  ERROR-HOLD                    PIC 999      VALUE ZERO.       ST1274.2
+013900 01  DUMMY-HOLD                    PIC X(120)   VALUE SPACE.      ST1274.2
+014000 01  RECORD-COUNT                  PIC 9(5)     VALUE ZERO.       ST1274.2
+014100 01  ANSI-REFERENCE                PIC X(48)    VALUE SPACES.     ST1274.2
+014200 01  CCVS-H-1.                                                    ST1274.2
+014300     02  FILLER                    PIC X(39)    VALUE SPACES.     ST1274.2
+014400     02  FILLER                    PIC X(42)    VALUE             ST1274.2
+014500     "OFFICIAL COBOL COMPILER VALIDATION SYSTEM".                 ST1274.2
+014600     02  FILLER                    PIC X(39)    VALUE SPACES.     ST1274.2
+014700 01  CCVS-H-2A.                                                   ST1274.2
+014800   02  FILLER                        PIC X(40)  VALUE SPACE.      ST1274.2
+014900   02  FILLER                        PIC X(7)   VALUE "CCVS85 ".  ST1274.2
+015000   02  FILLER                        PIC XXXX   VALUE             ST1274.2
+015100     "4.2 ".                                                      ST1274.2
+015200   02  FILLER                        PIC X(28)  VALUE             ST1274.2
+015300            " COPY - NOT FOR DISTRIBUTION".                       ST1274.2
+015400   02  FILLER                        PIC X(41)  VALUE SPACE.      ST1274.2
+015500 01  CCVS-H-2B.                                                   ST1274.2
+015600   02  FILLER                        PIC X(15)  VALUE             ST1274.2
+015700            "TEST RESULT OF ".                                    ST1274.2
+015800   02  TEST-ID                       PIC X(9).                    ST1274.2
+015900   02  FILLER                        PIC X(4)   VALUE             ST1274.2
+016000            " IN ".                                               ST1274.2
+016100   02  FILLER                        PIC X(12)  VALUE             ST1274.2
+016200     " HIGH       ".                                              ST1274.2
+016300   02  FILLER                        PIC X(22)  VALUE             ST1274.2
+016400            " LEVEL VALIDATION FOR ".                             ST1274.2
+016500   02  FILLER                        PIC X(58)  VALUE             ST1274.2
+016600     "ON-SITE VALIDATION, NATIONAL INSTITUTE OF STD & TECH.     ".ST1274.2
+016700 01  CCVS-H-3.                                                    ST1274.2
+016800     02  FILLER                      PIC X(34)  VALUE             ST1274.2
+016900            " FOR OFFICIAL USE ONLY    ".                         ST1274.2
+017000     02  FILLER                      PIC X(58)  VALUE             ST1274.2
+017100     "COBOL 85 VERSION 4.2, Apr  1993 SSVG                      ".ST1274.2
+017200     02  FILLER                      PIC X(28)  VALUE             ST1274.2
+017300            "  COPYRIGHT   1985 ".                                ST1274.2
+017400 01  CCVS-E-1.                                                    ST1274.2
+017500     02 FILLER                       PIC X(52)  VALUE SPACE.      ST1274.2
+017600     02 FILLER  PIC X(14) VALUE IS "END OF TEST-  ".              ST1274.2
+017700     02 ID-AGAIN                     PIC X(9).                    ST1274.2
+017800     02 FILLER                       PIC X(45)  VALUE SPACES.     ST1274.2
+017900 01  CCVS-E-2.                                                    ST1274.2
+018000     02  FILLER                      PIC X(31)  VALUE SPACE.      ST1274.2
+018100     02  FILLER                      PIC X(21)  VALUE SPACE.      ST1274.2
+018200     02 CCVS-E-2-2.                                               ST1274.2
+018300         03 ERROR-TOTAL              PIC XXX    VALUE SPACE.      ST1274.2
+018400         03 FILLER                   PIC X      VALUE SPACE.      ST1274.2
+018500         03 ENDER-DESC               PIC X(44)  VALUE             ST1274.2
+018600            "ERRORS ENCOUNTERED".                                 ST1274.2
+018700 01  CCVS-E-3.                                                    ST1274.2
+018800     02  FILLER                      PIC X(22)  VALUE             ST1274.2
+018900            " FOR OFFICIAL USE ONLY".                             ST1274.2
+019000     02  FILLER                      PIC X(12)  VALUE SPACE.      ST1274.2
+019100     02  FILLER                      PIC X(58)  VALUE             ST1274.2
+019200     "ON-SITE VALIDATION, NATIONAL INSTITUTE OF STD & TECH.     ".ST1274.2
+019300     02  FILLER                      PIC X(13)  VALUE SPACE.      ST1274.2
+019400     02 FILLER                       PIC X(15)  VALUE             ST1274.2
+019500             " COPYRIGHT 1985".                                   ST1274.2
+019600 01  CCVS-E-4.                                                    ST1274.2
+019700     02 CCVS-E-4-1                   PIC XXX    VALUE SPACE.      ST1274.2
+019800     02 FILLER                       PIC X(4)   VALUE " OF ".     ST1274.2
+019900     02 CCVS-E-4-2                   PIC XXX    VALUE SPACE.      ST1274.2
+020000     02 FILLER                       PIC X(40)  VALUE             ST1274.2
+020100      "  TESTS WERE EXECUTED SUCCESSFULLY".                       ST1274.2
+020200 01  XXINFO.                                                      ST1274.2
+020300     02 FILLER                       PIC X(19)  VALUE             ST1274.2
+020400            "*** INFORMATION ***".                                ST1274.2
+020500     02 INFO-TEXT.                                                ST1274.2
+020600       04 FILLER                     PIC X(8)   VALUE SPACE.      ST1274.2
+020700       04 XXCOMPUTED                 PIC X(20).                   ST1274.2
+020800       04 FILLER                     PIC X(5)   VALUE SPACE.      ST1274.2
+020900       04 XXCORRECT                  PIC X(20).                   ST1274.2
+021000     02 INF-ANSI-REFERENCE           PIC X(48).                   ST1274.2
+021100 01  HYPHEN-LINE.                                                 ST1274.2
+021200     02 FILLER  PIC IS X VALUE IS SPACE.                          ST1274.2
+021300     02 FILLER  PIC IS X(65)    VALUE IS "*********************** ST1274.2
+021400-    "*****************************************".                 ST1274.2
+021500     02 FILLER  PIC IS X(54)    VALUE IS "*********************** ST1274.2
+021600-    "******************************".                            ST1274.2
+021700 01  CCVS-PGM-ID                     PIC X(9)   VALUE             ST1274.2
+021800     "ST127M".                                                    ST1274.2
+021900 PROCEDURE DIVISION.                                              ST1274.2
+022000 CCVS1 SECTION.                                                   ST1274.2
+022100 OPEN-FILES.                                                      ST1274.2
+022200     OPEN     OUTPUT PRINT-FILE.                                  ST1274.2
+022300     MOVE CCVS-PGM-ID TO TEST-ID. MOVE CCVS-PGM-ID TO ID-AGAIN.   ST1274.2
+022400     MOVE    SPACE TO TEST-RESULTS.                               ST1274.2
+022500     PERFORM  HEAD-ROUTINE THRU COLUMN-NAMES-ROUTINE.             ST1274.2
+022600     GO TO CCVS1-EXIT.                                            ST1274.2
+022700 CLOSE-FILES.                                                     ST1274.2
+022800     PERFORM END-ROUTINE THRU END-ROUTINE-13. CLOSE PRINT-FILE.   ST1274.2
+022900 TERMINATE-CCVS.                                                  ST1274.2
+022912     MOVE     ZERO TO RETURN-CODE.                                ST1274.2
+022924     IF       INSPECT-COUNTER NOT EQUAL TO ZERO                   ST1274.2
+022936              MOVE 4 TO RETURN-CODE.                              ST1274.2
+022948     IF       ERROR-COUNTER NOT EQUAL TO ZERO                     ST1274.2
+022960              MOVE 8 TO RETURN-CODE.                              ST1274.2
+022972     IF       DELETE-COUNTER NOT EQUAL TO ZERO                    ST1274.2
+022984              MOVE 16 TO RETURN-CODE.                             ST1274.2
+023000     STOP     RUN.                                                ST1274.2
+023100 INSPT. MOVE "INSPT" TO P-OR-F. ADD 1 TO INSPECT-COUNTER.         ST1274.2
+023200 PASS.  MOVE "PASS " TO P-OR-F.  ADD 1 TO PASS-COUNTER.           ST1274.2
+023300 FAIL.  MOVE "FAIL*" TO P-OR-F.  ADD 1 TO ERROR-COUNTER.          ST1274.2
+023400 DE-LETE.  MOVE "*****" TO P-OR-F.  ADD 1 TO DELETE-COUNTER.      ST1274.2
+023500     MOVE "****TEST DELETED****" TO RE-MARK.                      ST1274.2
+023600 PRINT-DETAIL.                                                    ST1274.2
+023700     IF REC-CT NOT EQUAL TO ZERO                                  ST1274.2
+023800             MOVE "." TO PARDOT-X                                 ST1274.2
+023900             MOVE REC-CT TO DOTVALUE.                             ST1274.2
+024000     MOVE     TEST-RESULTS TO PRINT-REC. PERFORM WRITE-LINE.      ST1274.2
+024100     IF P-OR-F EQUAL TO "FAIL*"  PERFORM WRITE-LINE               ST1274.2
+024200        PERFORM FAIL-ROUTINE THRU FAIL-ROUTINE-EX                 ST1274.2
+024300          ELSE PERFORM BAIL-OUT THRU BAIL-OUT-EX.                 ST1274.2
+024400     MOVE SPACE TO P-OR-F. MOVE SPACE TO COMPUTED-X.              ST1274.2
+024500     MOVE SPACE TO CORRECT-X.                                     ST1274.2
+024600     IF     REC-CT EQUAL TO ZERO  MOVE SPACE TO PAR-NAME.         ST1274.2
+024700     MOVE     SPACE TO RE-MARK.                                   ST1274.2
+024800 HEAD-ROUTINE.                                                    ST1274.2
+024900     MOVE CCVS-H-1  TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.  ST1274.2
+025000     MOVE CCVS-H-2A TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.  ST1274.2
+025100     MOVE CCVS-H-2B TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.  ST1274.2
+025200     MOVE CCVS-H-3  TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.  ST1274.2
+025300 COLUMN-NAMES-ROUTINE.                                            ST1274.2
+025400     MOVE CCVS-C-1 TO DUMMY-RECORD. PERFORM WRITE-LINE.           ST1274.2
+025500     MOVE CCVS-C-2 TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   ST1274.2
+025600     MOVE HYPHEN-LINE TO DUMMY-RECORD. PERFORM WRITE-LINE.        ST1274.2
+025700 END-ROUTINE.                                                     ST1274.2
+025800     MOVE HYPHEN-LINE TO DUMMY-RECORD. PERFORM WRITE-LINE 5 TIMES.ST1274.2
+025900 END-RTN-EXIT.                                                    ST1274.2
+026000     MOVE CCVS-E-1 TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   ST1274.2
+026100 END-ROUTINE-1.                                                   ST1274.2
+026200      ADD ERROR-COUNTER TO ERROR-HOLD ADD INSPECT-COUNTER TO      ST1274.2
+026300      ERROR-HOLD. ADD DELETE-COUNTER TO ERROR-HOLD.               ST1274.2
+026400      ADD PASS-COUNTER TO ERROR-HOLD.                             ST1274.2
+026500      MOVE PASS-COUNTER TO CCVS-E-4-1.                            ST1274.2
+026600      MOVE ERROR-HOLD TO CCVS-E-4-2.                              ST1274.2
+026700      MOVE CCVS-E-4 TO CCVS-E-2-2.                                ST1274.2
+026800      MOVE CCVS-E-2 TO DUMMY-RECORD PERFORM WRITE-LINE.           ST1274.2
+026900  END-ROUTINE-12.                                                 ST1274.2
+027000      MOVE "TEST(S) FAILED" TO ENDER-DESC.                        ST1274.2
+027100     IF       ERROR-COUNTER IS EQUAL TO ZERO                      ST1274.2
+027200         MOVE "NO " TO ERROR-TOTAL                                ST1274.2
+027300         ELSE                                                     ST1274.2
+027400         MOVE ERROR-COUNTER TO ERROR-TOTAL.                       ST1274.2
+027500     MOVE     CCVS-E-2 TO DUMMY-RECORD.                           ST1274.2
+027600     PERFORM WRITE-LINE.                                          ST1274.2
+027700 END-ROUTINE-13.                                                  ST1274.2
+027800     IF DELETE-COUNTER IS EQUAL TO ZERO                           ST1274.2
+027900         MOVE "NO " TO ERROR-TOTAL  ELSE                          ST1274.2
+028000         MOVE DELETE-COUNTER TO ERROR-TOTAL.                      ST1274.2
+028100     MOVE "TEST(S) DELETED     " TO ENDER-DESC.                   ST1274.2
+028200     MOVE CCVS-E-2 TO DUMMY-RECORD. PERFORM WRITE-LINE.           ST1274.2
+028300      IF   INSPECT-COUNTER EQUAL TO ZERO                          ST1274.2
+028400          MOVE "NO " TO ERROR-TOTAL                               ST1274.2
+028500      ELSE MOVE INSPECT-COUNTER TO ERROR-TOTAL.                   ST1274.2
+028600      MOVE "TEST(S) REQUIRE INSPECTION" TO ENDER-DESC.            ST1274.2
+028700      MOVE CCVS-E-2 TO DUMMY-RECORD. PERFORM WRITE-LINE.          ST1274.2
+028800     MOVE CCVS-E-3 TO DUMMY-RECORD. PERFORM WRITE-LINE.           ST1274.2
+028900 WRITE-LINE.                                                      ST1274.2
+029000     ADD 1 TO RECORD-COUNT.                                       ST1274.2
+029100     IF RECORD-COUNT GREATER 50                                   ST1274.2
+029200         MOVE DUMMY-RECORD TO DUMMY-HOLD                          ST1274.2
+029300         MOVE SPACE TO DUMMY-RECORD                               ST1274.2
+029400         WRITE DUMMY-RECORD AFTER ADVANCING PAGE                  ST1274.2
+029500         MOVE CCVS-C-1 TO DUMMY-RECORD PERFORM WRT-LN             ST1274.2
+029600         MOVE CCVS-C-2 TO DUMMY-RECORD PERFORM WRT-LN 2 TIMES     ST1274.2
+029700         MOVE HYPHEN-LINE TO DUMMY-RECORD PERFORM WRT-LN          ST1274.2
+029800         MOVE DUMMY-HOLD TO DUMMY-RECORD                          ST1274.2
+029900         MOVE ZERO TO RECORD-COUNT.                               ST1274.2
+030000     PERFORM WRT-LN.                                              ST1274.2
+030100 WRT-LN.                                                          ST1274.2
+030200     WRITE    DUMMY-RECORD AFTER ADVANCING 1 LINES.               ST1274.2
+030300     MOVE SPACE TO DUMMY-RECORD.                                  ST1274.2
+030400 BLANK-LINE-PRINT.                                                ST1274.2
+030500     PERFORM WRT-LN.                                              ST1274.2
+030600 FAIL-ROUTINE.                                                    ST1274.2
+030700     IF     COMPUTED-X NOT EQUAL TO SPACE                         ST1274.2
+030800            GO TO   FAIL-ROUTINE-WRITE.                           ST1274.2
+030900     IF     CORRECT-X NOT EQUAL TO SPACE GO TO FAIL-ROUTINE-WRITE.ST1274.2
+031000     MOVE   ANSI-REFERENCE TO INF-ANSI-REFERENCE.                 ST1274.2
+031100     MOVE  "NO FURTHER INFORMATION, SEE PROGRAM." TO INFO-TEXT.   ST1274.2
+031200     MOVE   XXINFO TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   ST1274.2
+031300     MOVE   SPACES TO INF-ANSI-REFERENCE.                         ST1274.2
+031400     GO TO  FAIL-ROUTINE-EX.                                      ST1274.2
+031500 FAIL-ROUTINE-WRITE.                                              ST1274.2
+031600     MOVE   TEST-COMPUTED TO PRINT-REC PERFORM WRITE-LINE         ST1274.2
+031700     MOVE   ANSI-REFERENCE TO COR-ANSI-REFERENCE.                 ST1274.2
+031800     MOVE   TEST-CORRECT TO PRINT-REC PERFORM WRITE-LINE 2 TIMES. ST1274.2
+031900     MOVE   SPACES TO COR-ANSI-REFERENCE.                         ST1274.2
+032000 FAIL-ROUTINE-EX. EXIT.                                           ST1274.2
+032100 BAIL-OUT.                                                        ST1274.2
+032200     IF     COMPUTED-A NOT EQUAL TO SPACE GO TO BAIL-OUT-WRITE.   ST1274.2
+032300     IF     CORRECT-A EQUAL TO SPACE GO TO BAIL-OUT-EX.           ST1274.2
+032400 BAIL-OUT-WRITE.                                                  ST1274.2
+032500     MOVE CORRECT-A TO XXCORRECT. MOVE COMPUTED-A TO XXCOMPUTED.  ST1274.2
+032600     MOVE   ANSI-REFERENCE TO INF-ANSI-REFERENCE.                 ST1274.2
+032700     MOVE   XXINFO TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   ST1274.2
+032800     MOVE   SPACES TO INF-ANSI-REFERENCE.                         ST1274.2
+032900 BAIL-OUT-EX. EXIT.                                               ST1274.2
+033000 CCVS1-EXIT.                                                      ST1274.2
+033100     EXIT.                                                        ST1274.2
+033200 SECT-ST127M-001 SECTION.                                         ST1274.2
+033300 BUILD-SORTIN-1P.                                                 ST1274.2
+033400     MOVE "SORT CLAUSE EQUIV" TO FEATURE.                         ST1274.2
+033500     OPEN     OUTPUT SORTIN-1P.                                   ST1274.2
+033600     MOVE     0005 TO SIN-KEY-P. MOVE 0001 TO SIN-SEQ-P.          ST1274.2
+033700     WRITE    SORTIN-1P-REC.                                      ST1274.2
+033800     MOVE     0003 TO SIN-KEY-P. MOVE 0002 TO SIN-SEQ-P.          ST1274.2
+033900     WRITE    SORTIN-1P-REC.                                      ST1274.2
+034000     MOVE     0009 TO SIN-KEY-P. MOVE 0003 TO SIN-SEQ-P.          ST1274.2
+034100     WRITE    SORTIN-1P-REC.                                      ST1274.2
+034200     MOVE     0001 TO SIN-KEY-P. MOVE 0004 TO SIN-SEQ-P.          ST1274.2
+034300     WRITE    SORTIN-1P-REC.                                      ST1274.2
+034400     MOVE     0007 TO SIN-KEY-P. MOVE 0005 TO SIN-SEQ-P.          ST1274.2
+034500     WRITE    SORTIN-1P-REC.                                      ST1274.2
+034600     MOVE     0004 TO SIN-KEY-P. MOVE 0006 TO SIN-SEQ-P.          ST1274.2
+034700     WRITE    SORTIN-1P-REC.                                      ST1274.2
+034800     MOVE     0002 TO SIN-KEY-P. MOVE 0007 TO SIN-SEQ-P.          ST1274.2
+034900     WRITE    SORTIN-1P-REC.                                      ST1274.2
+035000     MOVE     0008 TO SIN-KEY-P. MOVE 0008 TO SIN-SEQ-P.          ST1274.2
+035100     WRITE    SORTIN-1P-REC.                                      ST1274.2
+035200     MOVE     0006 TO SIN-KEY-P. MOVE 0009 TO SIN-SEQ-P.          ST1274.2
+035300     WRITE    SORTIN-1P-REC.                                      ST1274.2
+035400     CLOSE    SORTIN-1P.                                          ST1274.2
+035500 SORT-FORM-A.                                                     ST1274.2
+035600     SORT     SORTFILE-1P ON ASCENDING KEY SRT-KEY-P              ST1274.2
+035700              USING SORTIN-1P                                     ST1274.2
+035800              GIVING SORTOUT-A.                                   ST1274.2
+035900 SORT-FORM-B.                                                     ST1274.2
+036000     SORT     SORTFILE-2P ON ASCENDING KEY SRT-KEY-P2             ST1274.2
+036100              INPUT PROCEDURE BUILD-PROC-B THRU BUILD-PROC-B-EXIT ST1274.2
+036200              GIVING SORTOUT-B.                                   ST1274.2
+036300 VERIFY-EQUIVALENCE.                                              ST1274.2
+036400     MOVE     "SORT CLAUSE EQUIV" TO FEATURE.                     ST1274.2
+036500     MOVE     "VERIFY-EQUIVALENCE" TO PAR-NAME.                   ST1274.2
+036600     MOVE     ZERO TO WRK-A-SUB.                                  ST1274.2
+036700     OPEN     INPUT SORTOUT-A.                                    ST1274.2
+036800 READ-A-LOOP.                                                     ST1274.2
+036900     READ     SORTOUT-A AT END GO TO READ-A-LOOP-EX.              ST1274.2
+037000     ADD      1 TO WRK-A-SUB.                                     ST1274.2
+037100     MOVE     OUT-KEY-A TO WRK-A-KEY (WRK-A-SUB).                 ST1274.2
+037200     MOVE     OUT-SEQ-A TO WRK-A-SEQ (WRK-A-SUB).                 ST1274.2
+037300     GO       TO READ-A-LOOP.                                     ST1274.2
+037400 READ-A-LOOP-EX.                                                  ST1274.2
+037500     CLOSE    SORTOUT-A.                                          ST1274.2
+037600     MOVE     ZERO TO WRK-B-SUB.                                  ST1274.2
+037700     OPEN     INPUT SORTOUT-B.                                    ST1274.2
+037800 READ-B-LOOP.                                                     ST1274.2
+037900     READ     SORTOUT-B AT END GO TO READ-B-LOOP-EX.              ST1274.2
+038000     ADD      1 TO WRK-B-SUB.                                     ST1274.2
+038100     MOVE     OUT-KEY-B TO WRK-B-KEY (WRK-B-SUB).                 ST1274.2
+038200     MOVE     OUT-SEQ-B TO WRK-B-SEQ (WRK-B-SUB).                 ST1274.2
+038300     GO       TO READ-B-LOOP.                                     ST1274.2
+038400 READ-B-LOOP-EX.                                                  ST1274.2
+038500     CLOSE    SORTOUT-B.                                          ST1274.2
+038600     MOVE     "Y" TO WRK-EQUAL-SW.                                ST1274.2
+038700     IF       WRK-A-SUB NOT EQUAL TO WRK-B-SUB                    ST1274.2
+038800              MOVE "N" TO WRK-EQUAL-SW.                           ST1274.2
+038900     MOVE     ZERO TO WRK-CMP-SUB.                                ST1274.2
+039000 COMPARE-LOOP.                                                    ST1274.2
+039100     ADD      1 TO WRK-CMP-SUB.                                   ST1274.2
+039200     IF       WRK-CMP-SUB GREATER THAN WRK-A-SUB                  ST1274.2
+039300              GO TO COMPARE-LOOP-EX.                              ST1274.2
+039400     IF       WRK-CMP-SUB GREATER THAN WRK-B-SUB                  ST1274.2
+039500              GO TO COMPARE-LOOP-EX.                              ST1274.2
+039600     IF       WRK-A-KEY (WRK-CMP-SUB) NOT EQUAL TO                ST1274.2
+039700              WRK-B-KEY (WRK-CMP-SUB)                             ST1274.2
+039800              MOVE "N" TO WRK-EQUAL-SW.                           ST1274.2
+039900     GO       TO COMPARE-LOOP.                                    ST1274.2
+040000 COMPARE-LOOP-EX.                                                 ST1274.2
+040100     IF       WRK-EQUAL                                           ST1274.2
+040200              MOVE "USING/GIVING MATCHES INPUT PROC/GIVING" TO    ST1274.2
+040300              RE-MARK                                             ST1274.2
+040400              PERFORM PASS                                        ST1274.2
+040500              GO TO VERIFY-EQUIVALENCE-EX.                        ST1274.2
+040600     MOVE     WRK-B-SUB TO COMPUTED-18V0.                         ST1274.2
+040700     MOVE     WRK-A-SUB TO CORRECT-18V0.                          ST1274.2
+040800     MOVE     "SORT CLAUSE FORMS PRODUCED DIFFERENT OUTPUT" TO    ST1274.2
+040900              RE-MARK.                                            ST1274.2
+041000     PERFORM  FAIL.                                               ST1274.2
+041100 VERIFY-EQUIVALENCE-EX.                                           ST1274.2
+041200     PERFORM  PRINT-DETAIL.                                       ST1274.2
+041300 VERIFY-EQUIVALENCE-EXIT.                                         ST1274.2
+041400     EXIT.                                                        ST1274.2
+041450     GO       TO CCVS-EXIT.                                       ST1274.2
+041500 BUILD-PROC-B SECTION.                                            ST1274.2
+041600 BUILD-PROC-B-START.                                              ST1274.2
+041700     MOVE     0005 TO SRT-KEY-P2. MOVE 0001 TO SRT-SEQ-P2.        ST1274.2
+041800     RELEASE  SORT-GROUP-2P.                                      ST1274.2
+041900     MOVE     0003 TO SRT-KEY-P2. MOVE 0002 TO SRT-SEQ-P2.        ST1274.2
+042000     RELEASE  SORT-GROUP-2P.                                      ST1274.2
+042100     MOVE     0009 TO SRT-KEY-P2. MOVE 0003 TO SRT-SEQ-P2.        ST1274.2
+042200     RELEASE  SORT-GROUP-2P.                                      ST1274.2
+042300     MOVE     0001 TO SRT-KEY-P2. MOVE 0004 TO SRT-SEQ-P2.        ST1274.2
+042400     RELEASE  SORT-GROUP-2P.                                      ST1274.2
+042500     MOVE     0007 TO SRT-KEY-P2. MOVE 0005 TO SRT-SEQ-P2.        ST1274.2
+042600     RELEASE  SORT-GROUP-2P.                                      ST1274.2
+042700     MOVE     0004 TO SRT-KEY-P2. MOVE 0006 TO SRT-SEQ-P2.        ST1274.2
+042800     RELEASE  SORT-GROUP-2P.                                      ST1274.2
+042900     MOVE     0002 TO SRT-KEY-P2. MOVE 0007 TO SRT-SEQ-P2.        ST1274.2
+043000     RELEASE  SORT-GROUP-2P.                                      ST1274.2
+043100     MOVE     0008 TO SRT-KEY-P2. MOVE 0008 TO SRT-SEQ-P2.        ST1274.2
+043200     RELEASE  SORT-GROUP-2P.                                      ST1274.2
+043300     MOVE     0006 TO SRT-KEY-P2. MOVE 0009 TO SRT-SEQ-P2.        ST1274.2
+043400     RELEASE  SORT-GROUP-2P.                                      ST1274.2
+043500     GO       TO BUILD-PROC-B-EXIT.                               ST1274.2
+043600 BUILD-PROC-B-EXIT SECTION.                                       ST1274.2
+043700 BUILD-PROC-B-EX.                                                 ST1274.2
+043800     EXIT.                                                        ST1274.2
+043900 CCVS-EXIT SECTION.                                               ST1274.2
+044000 CCVS-999999.                                                     ST1274.2
+044100     GO TO CLOSE-FILES.                                           ST1274.2
