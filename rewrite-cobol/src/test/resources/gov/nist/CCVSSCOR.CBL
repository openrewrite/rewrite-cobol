@@ -0,0 +1,186 @@
+000100 IDENTIFICATION DIVISION.                                         CCVSSC.1
+000200 PROGRAM-ID.                                                      CCVSSC.1
+000300     CCVSSCOR.                                                    CCVSSC.1
+000400*    CONSOLIDATED NIGHTLY SCORECARD FOR THE CCVS DECK LIBRARY.    CCVSSC.1
+000500*    READS THE PER-DECK PRINT-FILE SPOOL OUTPUT PRODUCED BY       CCVSSC.1
+000600*    END-ROUTINE-1 THROUGH END-ROUTINE-13 IN EACH DECK (THE       CCVSSC.1
+000700*    CCVS-E-4 "TESTS EXECUTED SUCCESSFULLY" LINE AND THE THREE    CCVSSC.1
+000800*    ERROR-TOTAL/ENDER-DESC LINES) AND PRODUCES ONE CONSOLIDATED  CCVSSC.1
+000900*    PASS/FAIL/DELETE/INSPECT SCORECARD COVERING THE WHOLE BATCH. CCVSSC.1
+001000*                                                                 CCVSSC.1
+001100*    INPUT DECK-LIST IS ONE LINE PER DECK: AN 8-CHARACTER DECK    CCVSSC.1
+001200*    NAME FOLLOWED BY THE PATH TO THAT DECK'S PRINT-FILE SPOOL.   CCVSSC.1
+001300 ENVIRONMENT DIVISION.                                            CCVSSC.1
+001400 CONFIGURATION SECTION.                                           CCVSSC.1
+001500 SOURCE-COMPUTER.                                                 CCVSSC.1
+001600     XXXXX082.                                                    CCVSSC.1
+001700 OBJECT-COMPUTER.                                                 CCVSSC.1
+001800     XXXXX083.                                                    CCVSSC.1
+001900 INPUT-OUTPUT SECTION.                                            CCVSSC.1
+002000 FILE-CONTROL.                                                    CCVSSC.1
+002100     SELECT DECK-LIST ASSIGN TO "DECKLIST"                        CCVSSC.1
+002200         ORGANIZATION IS LINE SEQUENTIAL.                         CCVSSC.1
+002300     SELECT SCORE-RPT ASSIGN TO "SCORERPT"                        CCVSSC.1
+002400         ORGANIZATION IS LINE SEQUENTIAL.                         CCVSSC.1
+002500     SELECT SPOOL-IN ASSIGN TO WS-SPOOL-NAME                      CCVSSC.1
+002600         ORGANIZATION IS LINE SEQUENTIAL.                         CCVSSC.1
+002700 DATA DIVISION.                                                   CCVSSC.1
+002800 FILE SECTION.                                                    CCVSSC.1
+002900 FD  DECK-LIST.                                                   CCVSSC.1
+003000 01  DECK-LIST-REC.                                               CCVSSC.1
+003100     05 DL-DECK-NAME            PIC X(8).                         CCVSSC.1
+003200     05 FILLER                  PIC X.                            CCVSSC.1
+003300     05 DL-SPOOL-NAME           PIC X(60).                        CCVSSC.1
+003400 FD  SCORE-RPT.                                                   CCVSSC.1
+003500 01  SCORE-RPT-REC              PIC X(80).                        CCVSSC.1
+003600 FD  SPOOL-IN.                                                    CCVSSC.1
+003700 01  SPOOL-IN-REC                PIC X(120).                      CCVSSC.1
+003800 WORKING-STORAGE SECTION.                                         CCVSSC.1
+003900 01  WS-SPOOL-NAME               PIC X(60).                       CCVSSC.1
+004000 01  WS-EOF-DECKS                PIC X       VALUE "N".           CCVSSC.1
+004100     88 NO-MORE-DECKS                        VALUE "Y".           CCVSSC.1
+004200 01  WS-EOF-SPOOL                PIC X       VALUE "N".           CCVSSC.1
+004300     88 NO-MORE-SPOOL                        VALUE "Y".           CCVSSC.1
+004400 01  WS-PASS-CT                  PIC 9(3)    VALUE ZERO.          CCVSSC.1
+004500 01  WS-TOTAL-CT                 PIC 9(3)    VALUE ZERO.          CCVSSC.1
+004600 01  WS-FAIL-CT                  PIC 9(3)    VALUE ZERO.          CCVSSC.1
+004700 01  WS-DEL-CT                   PIC 9(3)    VALUE ZERO.          CCVSSC.1
+004800 01  WS-INS-CT                   PIC 9(3)    VALUE ZERO.          CCVSSC.1
+004850 01  WS-WARN-CT                  PIC 9(3)    VALUE ZERO.          CCVSSC.1
+004900 01  WS-VERDICT                  PIC X(8)    VALUE SPACE.         CCVSSC.1
+005000 01  WS-GRAND-PASS               PIC 9(6)    VALUE ZERO.          CCVSSC.1
+005100 01  WS-GRAND-FAIL               PIC 9(6)    VALUE ZERO.          CCVSSC.1
+005200 01  WS-GRAND-DEL                PIC 9(6)    VALUE ZERO.          CCVSSC.1
+005300 01  WS-GRAND-INS                PIC 9(6)    VALUE ZERO.          CCVSSC.1
+005400 01  WS-DECK-COUNT               PIC 9(3)    VALUE ZERO.          CCVSSC.1
+005500 01  WS-REGRESSED-COUNT          PIC 9(3)    VALUE ZERO.          CCVSSC.1
+005600 01  WS-HEAD-LINE.                                                CCVSSC.1
+005700     05 FILLER PIC X(9)  VALUE "DECK NAME".                       CCVSSC.1
+005800     05 FILLER PIC X(6)  VALUE "PASS".                            CCVSSC.1
+005900     05 FILLER PIC X(6)  VALUE "FAIL".                            CCVSSC.1
+006000     05 FILLER PIC X(6)  VALUE "DEL".                             CCVSSC.1
+006100     05 FILLER PIC X(6)  VALUE "INSP".                            CCVSSC.1
+006200     05 FILLER PIC X(8)  VALUE "VERDICT".                         CCVSSC.1
+006300     05 FILLER PIC X(33) VALUE SPACE.                             CCVSSC.1
+006400 01  WS-HYPHEN-LINE              PIC X(80)   VALUE ALL "-".       CCVSSC.1
+006500 01  WS-DETAIL-LINE.                                              CCVSSC.1
+006600     05 WS-D-NAME                PIC X(9).                        CCVSSC.1
+006700     05 WS-D-PASS                PIC ZZ9     VALUE ZERO.          CCVSSC.1
+006800     05 FILLER                   PIC X(3)    VALUE SPACE.         CCVSSC.1
+006900     05 WS-D-FAIL                PIC ZZ9     VALUE ZERO.          CCVSSC.1
+007000     05 FILLER                   PIC X(3)    VALUE SPACE.         CCVSSC.1
+007100     05 WS-D-DEL                 PIC ZZ9     VALUE ZERO.          CCVSSC.1
+007200     05 FILLER                   PIC X(3)    VALUE SPACE.         CCVSSC.1
+007300     05 WS-D-INS                 PIC ZZ9     VALUE ZERO.          CCVSSC.1
+007400     05 FILLER                   PIC X(4)    VALUE SPACE.         CCVSSC.1
+007500     05 WS-D-VERDICT              PIC X(8).                       CCVSSC.1
+007600     05 FILLER                   PIC X(33)   VALUE SPACE.         CCVSSC.1
+007700 01  WS-SUMMARY-LINE.                                             CCVSSC.1
+007800     05 FILLER              PIC X(17) VALUE "DECKS SUMMARIZED=".  CCVSSC.1
+007900     05 WS-S-COUNT                PIC ZZ9.                        CCVSSC.1
+008000     05 FILLER                   PIC X(11)   VALUE "  REGRESSED". CCVSSC.1
+008100     05 FILLER                   PIC X(1)    VALUE "=".           CCVSSC.1
+008200     05 WS-S-REGRESSED            PIC ZZ9.                        CCVSSC.1
+008300     05 FILLER                   PIC X(45)   VALUE SPACE.         CCVSSC.1
+008400 PROCEDURE DIVISION.                                              CCVSSC.1
+008500 CCVSSCOR-CONTROL.                                                CCVSSC.1
+008600     PERFORM INITIALIZE-RPT.                                      CCVSSC.1
+008700     PERFORM READ-DECK-LIST.                                      CCVSSC.1
+008800     PERFORM PROCESS-ONE-DECK UNTIL NO-MORE-DECKS.                CCVSSC.1
+008900     PERFORM FINALIZE-RPT.                                        CCVSSC.1
+009000     CLOSE DECK-LIST SCORE-RPT.                                   CCVSSC.1
+009100     STOP RUN.                                                    CCVSSC.1
+009200 INITIALIZE-RPT.                                                  CCVSSC.1
+009300     OPEN INPUT DECK-LIST.                                        CCVSSC.1
+009400     OPEN OUTPUT SCORE-RPT.                                       CCVSSC.1
+009500     WRITE SCORE-RPT-REC FROM WS-HEAD-LINE.                       CCVSSC.1
+009600     WRITE SCORE-RPT-REC FROM WS-HYPHEN-LINE.                     CCVSSC.1
+009700 READ-DECK-LIST.                                                  CCVSSC.1
+009800     READ DECK-LIST                                               CCVSSC.1
+009900         AT END MOVE "Y" TO WS-EOF-DECKS                          CCVSSC.1
+010000         NOT AT END MOVE DL-SPOOL-NAME TO WS-SPOOL-NAME           CCVSSC.1
+010100     END-READ.                                                    CCVSSC.1
+010200 PROCESS-ONE-DECK.                                                CCVSSC.1
+010300     PERFORM SCAN-ONE-SPOOL.                                      CCVSSC.1
+010400     PERFORM CLASSIFY-VERDICT.                                    CCVSSC.1
+010500     PERFORM WRITE-DECK-LINE.                                     CCVSSC.1
+010600     ADD WS-PASS-CT TO WS-GRAND-PASS.                             CCVSSC.1
+010700     ADD WS-FAIL-CT TO WS-GRAND-FAIL.                             CCVSSC.1
+010800     ADD WS-DEL-CT  TO WS-GRAND-DEL.                              CCVSSC.1
+010900     ADD WS-INS-CT  TO WS-GRAND-INS.                              CCVSSC.1
+011000     ADD 1 TO WS-DECK-COUNT.                                      CCVSSC.1
+011100     IF WS-VERDICT NOT EQUAL TO "CLEAN"                           CCVSSC.1
+011200         ADD 1 TO WS-REGRESSED-COUNT.                             CCVSSC.1
+011300     PERFORM READ-DECK-LIST.                                      CCVSSC.1
+011400 SCAN-ONE-SPOOL.                                                  CCVSSC.1
+011500     MOVE ZERO TO WS-PASS-CT WS-TOTAL-CT WS-FAIL-CT WS-DEL-CT     CCVSSC.1
+011600         WS-INS-CT WS-WARN-CT.                                    CCVSSC.1
+011700     MOVE "N" TO WS-EOF-SPOOL.                                    CCVSSC.1
+011800     OPEN INPUT SPOOL-IN.                                         CCVSSC.1
+011900     PERFORM SCAN-SPOOL-LINE UNTIL NO-MORE-SPOOL.                 CCVSSC.1
+012000     CLOSE SPOOL-IN.                                              CCVSSC.1
+012100 SCAN-SPOOL-LINE.                                                 CCVSSC.1
+012200     READ SPOOL-IN                                                CCVSSC.1
+012300         AT END MOVE "Y" TO WS-EOF-SPOOL                          CCVSSC.1
+012400         NOT AT END PERFORM EXTRACT-COUNTS                        CCVSSC.1
+012500     END-READ.                                                    CCVSSC.1
+012600 EXTRACT-COUNTS.                                                  CCVSSC.1
+012700     IF SPOOL-IN-REC (56:4) EQUAL TO " OF "                       CCVSSC.1
+012800         MOVE SPOOL-IN-REC (53:3) TO WS-PASS-CT                   CCVSSC.1
+012900         MOVE SPOOL-IN-REC (60:3) TO WS-TOTAL-CT                  CCVSSC.1
+013000     END-IF.                                                      CCVSSC.1
+013100     IF SPOOL-IN-REC (57:15) EQUAL TO "TEST(S) FAILED "           CCVSSC.1
+013200         IF SPOOL-IN-REC (53:3) EQUAL TO "NO "                    CCVSSC.1
+013300             MOVE ZERO TO WS-FAIL-CT                              CCVSSC.1
+013400         ELSE                                                     CCVSSC.1
+013500             MOVE SPOOL-IN-REC (53:3) TO WS-FAIL-CT               CCVSSC.1
+013600         END-IF                                                   CCVSSC.1
+013700     END-IF.                                                      CCVSSC.1
+013800     IF SPOOL-IN-REC (57:15) EQUAL TO "TEST(S) DELETED"           CCVSSC.1
+013900         IF SPOOL-IN-REC (53:3) EQUAL TO "NO "                    CCVSSC.1
+014000             MOVE ZERO TO WS-DEL-CT                               CCVSSC.1
+014100         ELSE                                                     CCVSSC.1
+014200             MOVE SPOOL-IN-REC (53:3) TO WS-DEL-CT                CCVSSC.1
+014300         END-IF                                                   CCVSSC.1
+014400     END-IF.                                                      CCVSSC.1
+014500     IF SPOOL-IN-REC (57:15) EQUAL TO "TEST(S) REQUIRE"           CCVSSC.1
+014600         IF SPOOL-IN-REC (53:3) EQUAL TO "NO "                    CCVSSC.1
+014700             MOVE ZERO TO WS-INS-CT                               CCVSSC.1
+014800         ELSE                                                     CCVSSC.1
+014900             MOVE SPOOL-IN-REC (53:3) TO WS-INS-CT                CCVSSC.1
+015000         END-IF                                                   CCVSSC.1
+015100     END-IF.                                                      CCVSSC.1
+015120     IF SPOOL-IN-REC (57:15) EQUAL TO "TEST(S) WARNED "           CCVSSC.1
+015140         IF SPOOL-IN-REC (53:3) EQUAL TO "NO "                    CCVSSC.1
+015160             MOVE ZERO TO WS-WARN-CT                              CCVSSC.1
+015180         ELSE                                                     CCVSSC.1
+015185             MOVE SPOOL-IN-REC (53:3) TO WS-WARN-CT               CCVSSC.1
+015190         END-IF                                                   CCVSSC.1
+015195     END-IF.                                                      CCVSSC.1
+015200 CLASSIFY-VERDICT.                                                CCVSSC.1
+015300     IF WS-FAIL-CT NOT EQUAL TO ZERO                              CCVSSC.1
+015400         MOVE "FAIL" TO WS-VERDICT                                CCVSSC.1
+015500     ELSE                                                         CCVSSC.1
+015600         IF WS-INS-CT NOT EQUAL TO ZERO                           CCVSSC.1
+015700             MOVE "INSPECT" TO WS-VERDICT                         CCVSSC.1
+015800         ELSE                                                     CCVSSC.1
+015850             IF WS-WARN-CT NOT EQUAL TO ZERO                      CCVSSC.1
+015870                 MOVE "WARN" TO WS-VERDICT                        CCVSSC.1
+015880             ELSE                                                 CCVSSC.1
+015900             MOVE "CLEAN" TO WS-VERDICT                           CCVSSC.1
+015920             END-IF                                               CCVSSC.1
+016000         END-IF                                                   CCVSSC.1
+016100     END-IF.                                                      CCVSSC.1
+016200 WRITE-DECK-LINE.                                                 CCVSSC.1
+016300     MOVE DL-DECK-NAME TO WS-D-NAME.                              CCVSSC.1
+016400     MOVE WS-PASS-CT TO WS-D-PASS.                                CCVSSC.1
+016500     MOVE WS-FAIL-CT TO WS-D-FAIL.                                CCVSSC.1
+016600     MOVE WS-DEL-CT  TO WS-D-DEL.                                 CCVSSC.1
+016700     MOVE WS-INS-CT  TO WS-D-INS.                                 CCVSSC.1
+016800     MOVE WS-VERDICT TO WS-D-VERDICT.                             CCVSSC.1
+016900     WRITE SCORE-RPT-REC FROM WS-DETAIL-LINE.                     CCVSSC.1
+017000 FINALIZE-RPT.                                                    CCVSSC.1
+017100     WRITE SCORE-RPT-REC FROM WS-HYPHEN-LINE.                     CCVSSC.1
+017200     MOVE WS-DECK-COUNT TO WS-S-COUNT.                            CCVSSC.1
+017300     MOVE WS-REGRESSED-COUNT TO WS-S-REGRESSED.                   CCVSSC.1
+017400     WRITE SCORE-RPT-REC FROM WS-SUMMARY-LINE.                    CCVSSC.1
