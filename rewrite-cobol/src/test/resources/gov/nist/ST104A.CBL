@@ -202,6 +202,13 @@
 020200 CLOSE-FILES.                                                     ST1044.2
 020300     PERFORM END-ROUTINE THRU END-ROUTINE-13. CLOSE PRINT-FILE.   ST1044.2
 020400 TERMINATE-CCVS.                                                  ST1044.2
+020412     MOVE     ZERO TO RETURN-CODE.                                ST1044.2
+020424     IF       INSPECT-COUNTER NOT EQUAL TO ZERO                   ST1044.2
+020436              MOVE 4 TO RETURN-CODE.                              ST1044.2
+020448     IF       ERROR-COUNTER NOT EQUAL TO ZERO                     ST1044.2
+020460              MOVE 8 TO RETURN-CODE.                              ST1044.2
+020472     IF       DELETE-COUNTER NOT EQUAL TO ZERO                    ST1044.2
+020484              MOVE 16 TO RETURN-CODE.                             ST1044.2
 020500S    EXIT PROGRAM.                                                ST1044.2
 020600STERMINATE-CALL.                                                  ST1044.2
 020700     STOP     RUN.                                                ST1044.2
@@ -349,4 +356,4 @@
 034900     CLOSE    SORTOUT-1D.                                         ST1044.2
 035000 CCVS-EXIT SECTION.                                               ST1044.2
 035100 CCVS-999999.                                                     ST1044.2
-035200     GO TO   CLOSE-FILES.                                         ST1044.2
\ No newline at end of file
+035200     GO TO   CLOSE-FILES.                                         ST1044.2
