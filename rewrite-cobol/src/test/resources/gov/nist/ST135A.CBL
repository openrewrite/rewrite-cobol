@@ -0,0 +1,368 @@
+000100 IDENTIFICATION DIVISION.                                         ST1354.2
+000200 PROGRAM-ID.                                                      ST1354.2
+000300     ST135A.                                                      ST1354.2
+000400**                                                              * ST1354.2
+000500**                                                              * ST1354.2
+000600**    VALIDATION FOR:-                                       *    ST1354.2
+000700**                                                              * ST1354.2
+000800*    "ON-SITE VALIDATION, NATIONAL INSTITUTE OF STD & TECH.     ".ST1354.2
+000900**                                                              * ST1354.2
+001000*    "COBOL 85 VERSION 4.2, Apr  1993 SSVG                      ".ST1354.2
+001100**                                                              * ST1354.2
+001200***************************************************************** ST1354.2
+001300**                                                              * ST1354.2
+001400**      X-CARDS USED BY THIS PROGRAM ARE :-                  *    ST1354.2
+001500**                                                              * ST1354.2
+001600**        X-55  - SYSTEM PRINTER NAME.                       *    ST1354.2
+001700**        X-56  - SECONDARY PRINT FILE (REPORT WRITER OUTPUT).*   ST1354.2
+001800**        X-82  - SOURCE COMPUTER NAME.                      *    ST1354.2
+001900**        X-83  - OBJECT COMPUTER NAME.                      *    ST1354.2
+002000**                                                              * ST1354.2
+002100***************************************************************** ST1354.2
+002200**                                                              * ST1354.2
+002300**    PROGRAM ST135A TESTS REPORT WRITER: AN RD WITH A PAGE    *  ST1354.2
+002400**    HEADING, A DETAIL GROUP, A CONTROL FOOTING THAT SUMS     *  ST1354.2
+002500**    AN AMOUNT FIELD OVER A CONTROL BREAK, AND A PAGE         *  ST1354.2
+002600**    FOOTING, CONFIRMING GENERATE AND TERMINATE BOTH DRIVE    *  ST1354.2
+002700**    CONTROL-BREAK FOOTING PROCESSING CORRECTLY.              *  ST1354.2
+002800**                                                              * ST1354.2
+002900***************************************************************** ST1354.2
+003000                                                                  ST1354.2
+003100 ENVIRONMENT DIVISION.                                            ST1354.2
+003200 CONFIGURATION SECTION.                                           ST1354.2
+003300 SOURCE-COMPUTER.                                                 ST1354.2
+003400     XXXXX082.                                                    ST1354.2
+003500 OBJECT-COMPUTER.                                                 ST1354.2
+003600     XXXXX083.                                                    ST1354.2
+003700 INPUT-OUTPUT SECTION.                                            ST1354.2
+003800 FILE-CONTROL.                                                    ST1354.2
+003900     SELECT PRINT-FILE ASSIGN TO                                  ST1354.2
+004000     XXXXX055.                                                    ST1354.2
+004100     SELECT RW-FILE ASSIGN TO                                     ST1354.2
+004200     XXXXX056.                                                    ST1354.2
+004300 DATA DIVISION.                                                   ST1354.2
+004400 FILE SECTION.                                                    ST1354.2
+004500 FD  PRINT-FILE.                                                  ST1354.2
+004600 01  PRINT-REC PICTURE X(120).                                    ST1354.2
+004700 01  DUMMY-RECORD PICTURE X(120).                                 ST1354.2
+004800 FD  RW-FILE                                                      ST1354.2
+004900     REPORT IS TEST-RPT.                                          ST1354.2
+005000 WORKING-STORAGE SECTION.                                         ST1354.2
+005100 01  ST-RW-GROUP-KEY           PIC X(10)  VALUE SPACE.            ST1354.2
+005200 01  ST-RW-AMOUNT              PIC 9(5)   VALUE ZERO.             ST1354.2
+005300 01  TEST-RESULTS.                                                ST1354.2
+005400     02 FILLER                   PIC X      VALUE SPACE.          ST1354.2
+005500     02 FEATURE                  PIC X(20)  VALUE SPACE.          ST1354.2
+005600     02 FILLER                   PIC X      VALUE SPACE.          ST1354.2
+005700     02 P-OR-F                   PIC X(5)   VALUE SPACE.          ST1354.2
+005800     02 FILLER                   PIC X      VALUE SPACE.          ST1354.2
+005900     02  PAR-NAME.                                                ST1354.2
+006000       03 FILLER                 PIC X(19)  VALUE SPACE.          ST1354.2
+006100       03  PARDOT-X              PIC X      VALUE SPACE.          ST1354.2
+006200       03 DOTVALUE               PIC 99     VALUE ZERO.           ST1354.2
+006300     02 FILLER                   PIC X(8)   VALUE SPACE.          ST1354.2
+006400     02 RE-MARK                  PIC X(61).                       ST1354.2
+006500 01  TEST-COMPUTED.                                               ST1354.2
+006600     02 FILLER                   PIC X(30)  VALUE SPACE.          ST1354.2
+006700     02 FILLER                   PIC X(17)  VALUE                 ST1354.2
+006800            "       COMPUTED=".                                   ST1354.2
+006900     02 COMPUTED-X.                                               ST1354.2
+007000     03 COMPUTED-A               PIC X(20)  VALUE SPACE.          ST1354.2
+007100     03 COMPUTED-N               REDEFINES COMPUTED-A             ST1354.2
+007200                                 PIC -9(9).9(9).                  ST1354.2
+007300     03 COMPUTED-0V18 REDEFINES COMPUTED-A   PIC -.9(18).         ST1354.2
+007400     03 COMPUTED-4V14 REDEFINES COMPUTED-A   PIC -9(4).9(14).     ST1354.2
+007500     03 COMPUTED-14V4 REDEFINES COMPUTED-A   PIC -9(14).9(4).     ST1354.2
+007600     03       CM-18V0 REDEFINES COMPUTED-A.                       ST1354.2
+007700         04 COMPUTED-18V0                    PIC -9(18).          ST1354.2
+007800         04 FILLER                           PIC X.               ST1354.2
+007900     03 FILLER PIC X(50) VALUE SPACE.                             ST1354.2
+008000 01  TEST-CORRECT.                                                ST1354.2
+008100     02 FILLER PIC X(30) VALUE SPACE.                             ST1354.2
+008200     02 FILLER PIC X(17) VALUE "       CORRECT =".                ST1354.2
+008300     02 CORRECT-X.                                                ST1354.2
+008400     03 CORRECT-A                  PIC X(20) VALUE SPACE.         ST1354.2
+008500     03 CORRECT-N    REDEFINES CORRECT-A     PIC -9(9).9(9).      ST1354.2
+008600     03 CORRECT-0V18 REDEFINES CORRECT-A     PIC -.9(18).         ST1354.2
+008700     03 CORRECT-4V14 REDEFINES CORRECT-A     PIC -9(4).9(14).     ST1354.2
+008800     03 CORRECT-14V4 REDEFINES CORRECT-A     PIC -9(14).9(4).     ST1354.2
+008900     03      CR-18V0 REDEFINES CORRECT-A.                         ST1354.2
+009000         04 CORRECT-18V0                     PIC -9(18).          ST1354.2
+009100         04 FILLER                           PIC X.               ST1354.2
+009200     03 FILLER PIC X(2) VALUE SPACE.                              ST1354.2
+009300     03 COR-ANSI-REFERENCE             PIC X(48) VALUE SPACE.     ST1354.2
+009400 01  CCVS-C-1.                                                    ST1354.2
+009500     02 FILLER  PIC IS X(99)    VALUE IS " FEATURE              PAST1354.2
+009600-    "SS  PARAGRAPH-NAME                                          ST1354.2
+009700-    "       REMARKS".                                            ST1354.2
+009800     02 FILLER                     PIC X(20)    VALUE SPACE.      ST1354.2
+009900 01  CCVS-C-2.                                                    ST1354.2
+010000     02 FILLER                     PIC X        VALUE SPACE.      ST1354.2
+010100     02 FILLER                     PIC X(6)     VALUE "TESTED".   ST1354.2
+010200     02 FILLER                     PIC X(15)    VALUE SPACE.      ST1354.2
+010300     02 FILLER                     PIC X(4)     VALUE "FAIL".     ST1354.2
+010400     02 FILLER                     PIC X(94)    VALUE SPACE.      ST1354.2
+010500 01  REC-CT                        PIC 99       VALUE ZERO.       ST1354.2
+010600 01  DELETE-COUNTER                PIC 999      VALUE ZERO.       ST1354.2
+010700 01  ERROR-COUNTER                 PIC 999      VALUE ZERO.       ST1354.2
+010800 01  INSPECT-COUNTER               PIC 999      VALUE ZERO.       ST1354.2
+010900 01  PASS-COUNTER                  PIC 999      VALUE ZERO.       ST1354.2
+011000 01  TOTAL-ERROR                   PIC 999      VALUE ZERO.       ST1354.2
+011100 01  ERROR-HOLD                    PIC 999      VALUE ZERO.       ST1354.2
+011200 01  DUMMY-HOLD                    PIC X(120)   VALUE SPACE.      ST1354.2
+011300 01  RECORD-COUNT                  PIC 9(5)     VALUE ZERO.       ST1354.2
+011400 01  ANSI-REFERENCE                PIC X(48)    VALUE SPACES.     ST1354.2
+011500 01  CCVS-H-1.                                                    ST1354.2
+011600     02  FILLER                    PIC X(39)    VALUE SPACES.     ST1354.2
+011700     02  FILLER                    PIC X(42)    VALUE             ST1354.2
+011800     "OFFICIAL COBOL COMPILER VALIDATION SYSTEM".                 ST1354.2
+011900     02  FILLER                    PIC X(39)    VALUE SPACES.     ST1354.2
+012000 01  CCVS-H-2A.                                                   ST1354.2
+012100   02  FILLER                        PIC X(40)  VALUE SPACE.      ST1354.2
+012200   02  FILLER                        PIC X(7)   VALUE "CCVS85 ".  ST1354.2
+012300   02  FILLER                        PIC XXXX   VALUE             ST1354.2
+012400     "4.2 ".                                                      ST1354.2
+012500   02  FILLER                        PIC X(28)  VALUE             ST1354.2
+012600            " COPY - NOT FOR DISTRIBUTION".                       ST1354.2
+012700   02  FILLER                        PIC X(41)  VALUE SPACE.      ST1354.2
+012800                                                                  ST1354.2
+012900 01  CCVS-H-2B.                                                   ST1354.2
+013000   02  FILLER                        PIC X(15)  VALUE             ST1354.2
+013100            "TEST RESULT OF ".                                    ST1354.2
+013200   02  TEST-ID                       PIC X(9).                    ST1354.2
+013300   02  FILLER                        PIC X(4)   VALUE             ST1354.2
+013400            " IN ".                                               ST1354.2
+013500   02  FILLER                        PIC X(12)  VALUE             ST1354.2
+013600     " HIGH       ".                                              ST1354.2
+013700   02  FILLER                        PIC X(22)  VALUE             ST1354.2
+013800            " LEVEL VALIDATION FOR ".                             ST1354.2
+013900   02  FILLER                        PIC X(58)  VALUE             ST1354.2
+014000     "ON-SITE VALIDATION, NATIONAL INSTITUTE OF STD & TECH.     ".ST1354.2
+014100 01  CCVS-H-3.                                                    ST1354.2
+014200     02  FILLER                      PIC X(34)  VALUE             ST1354.2
+014300            " FOR OFFICIAL USE ONLY    ".                         ST1354.2
+014400     02  FILLER                      PIC X(58)  VALUE             ST1354.2
+014500     "COBOL 85 VERSION 4.2, Apr  1993 SSVG                      ".ST1354.2
+014600     02  FILLER                      PIC X(28)  VALUE             ST1354.2
+014700            "  COPYRIGHT   1985 ".                                ST1354.2
+014800 01  CCVS-E-1.                                                    ST1354.2
+014900     02 FILLER                       PIC X(52)  VALUE SPACE.      ST1354.2
+015000     02 FILLER  PIC X(14) VALUE IS "END OF TEST-  ".              ST1354.2
+015100     02 ID-AGAIN                     PIC X(9).                    ST1354.2
+015200     02 FILLER                       PIC X(45)  VALUE SPACES.     ST1354.2
+015300 01  CCVS-E-2.                                                    ST1354.2
+015400     02  FILLER                      PIC X(31)  VALUE SPACE.      ST1354.2
+015500     02  FILLER                      PIC X(21)  VALUE SPACE.      ST1354.2
+015600     02 CCVS-E-2-2.                                               ST1354.2
+015700         03 ERROR-TOTAL              PIC XXX    VALUE SPACE.      ST1354.2
+015800         03 FILLER                   PIC X      VALUE SPACE.      ST1354.2
+015900         03 ENDER-DESC               PIC X(44)  VALUE             ST1354.2
+016000            "ERRORS ENCOUNTERED".                                 ST1354.2
+016100 01  CCVS-E-3.                                                    ST1354.2
+016200     02  FILLER                      PIC X(22)  VALUE             ST1354.2
+016300            " FOR OFFICIAL USE ONLY".                             ST1354.2
+016400     02  FILLER                      PIC X(12)  VALUE SPACE.      ST1354.2
+016500     02  FILLER                      PIC X(58)  VALUE             ST1354.2
+016600     "ON-SITE VALIDATION, NATIONAL INSTITUTE OF STD & TECH.     ".ST1354.2
+016700     02  FILLER                      PIC X(13)  VALUE SPACE.      ST1354.2
+016800     02 FILLER                       PIC X(15)  VALUE             ST1354.2
+016900             " COPYRIGHT 1985".                                   ST1354.2
+017000 01  CCVS-E-4.                                                    ST1354.2
+017100     02 CCVS-E-4-1                   PIC XXX    VALUE SPACE.      ST1354.2
+017200     02 FILLER                       PIC X(4)   VALUE " OF ".     ST1354.2
+017300     02 CCVS-E-4-2                   PIC XXX    VALUE SPACE.      ST1354.2
+017400     02 FILLER                       PIC X(40)  VALUE             ST1354.2
+017500      "  TESTS WERE EXECUTED SUCCESSFULLY".                       ST1354.2
+017600 01  XXINFO.                                                      ST1354.2
+017700     02 FILLER                       PIC X(19)  VALUE             ST1354.2
+017800            "*** INFORMATION ***".                                ST1354.2
+017900     02 INFO-TEXT.                                                ST1354.2
+018000       04 FILLER                     PIC X(8)   VALUE SPACE.      ST1354.2
+018100       04 XXCOMPUTED                 PIC X(20).                   ST1354.2
+018200       04 FILLER                     PIC X(5)   VALUE SPACE.      ST1354.2
+018300       04 XXCORRECT                  PIC X(20).                   ST1354.2
+018400     02 INF-ANSI-REFERENCE           PIC X(48).                   ST1354.2
+018500 01  HYPHEN-LINE.                                                 ST1354.2
+018600     02 FILLER  PIC IS X VALUE IS SPACE.                          ST1354.2
+018700     02 FILLER  PIC IS X(65)    VALUE IS "*********************** ST1354.2
+018800-    "*****************************************".                 ST1354.2
+018900     02 FILLER  PIC IS X(54)    VALUE IS "*********************** ST1354.2
+019000-    "******************************".                            ST1354.2
+019100 01  CCVS-PGM-ID                     PIC X(9)   VALUE             ST1354.2
+019200     "ST135A".                                                    ST1354.2
+019300 REPORT SECTION.                                                  ST1354.2
+019400 RD  TEST-RPT                                                     ST1354.2
+019500     CONTROL IS ST-RW-GROUP-KEY                                   ST1354.2
+019600     PAGE LIMIT 60 LINES                                          ST1354.2
+019700         FIRST DETAIL 3                                           ST1354.2
+019800         LAST DETAIL 55                                           ST1354.2
+019900         FOOTING 58.                                              ST1354.2
+020000 01  TYPE PAGE HEADING.                                           ST1354.2
+020100     03  COL 1 PIC X(20) VALUE "ST135A REPORT".                   ST1354.2
+020200 01  ST-RW-DETAIL TYPE DETAIL.                                    ST1354.2
+020300     03  COL 1 PIC X(10) SOURCE ST-RW-GROUP-KEY.                  ST1354.2
+020400     03  COL 15 PIC 9(5) SOURCE ST-RW-AMOUNT.                     ST1354.2
+020500 01  ST-RW-CF TYPE CONTROL FOOTING ST-RW-GROUP-KEY.               ST1354.2
+020600     03  COL 1 PIC X(15) VALUE "GROUP TOTAL".                     ST1354.2
+020700     03  ST-RW-CF-SUM COL 20 PIC 9(7) SUM ST-RW-AMOUNT.           ST1354.2
+020800 01  ST-RW-PF TYPE PAGE FOOTING.                                  ST1354.2
+020900     03  COL 1 PIC X(15) VALUE "PAGE FOOTING".                    ST1354.2
+021000 PROCEDURE DIVISION.                                              ST1354.2
+021100 CCVS1 SECTION.                                                   ST1354.2
+021200 OPEN-FILES.                                                      ST1354.2
+021300     OPEN     OUTPUT PRINT-FILE.                                  ST1354.2
+021400     MOVE CCVS-PGM-ID TO TEST-ID. MOVE CCVS-PGM-ID TO ID-AGAIN.   ST1354.2
+021500     MOVE    SPACE TO TEST-RESULTS.                               ST1354.2
+021600     PERFORM  HEAD-ROUTINE THRU COLUMN-NAMES-ROUTINE.             ST1354.2
+021700     GO TO CCVS1-EXIT.                                            ST1354.2
+021800 CLOSE-FILES.                                                     ST1354.2
+021900     PERFORM END-ROUTINE THRU END-ROUTINE-13. CLOSE PRINT-FILE.   ST1354.2
+022000 TERMINATE-CCVS.                                                  ST1354.2
+022012     MOVE     ZERO TO RETURN-CODE.                                ST1354.2
+022024     IF       INSPECT-COUNTER NOT EQUAL TO ZERO                   ST1354.2
+022036              MOVE 4 TO RETURN-CODE.                              ST1354.2
+022048     IF       ERROR-COUNTER NOT EQUAL TO ZERO                     ST1354.2
+022060              MOVE 8 TO RETURN-CODE.                              ST1354.2
+022072     IF       DELETE-COUNTER NOT EQUAL TO ZERO                    ST1354.2
+022084              MOVE 16 TO RETURN-CODE.                             ST1354.2
+022100     STOP     RUN.                                                ST1354.2
+022200 TERMINATE-CALL.                                                  ST1354.2
+022300     STOP     RUN.                                                ST1354.2
+022400 INSPT. MOVE "INSPT" TO P-OR-F. ADD 1 TO INSPECT-COUNTER.         ST1354.2
+022500 PASS.  MOVE "PASS " TO P-OR-F.  ADD 1 TO PASS-COUNTER.           ST1354.2
+022600 FAIL.  MOVE "FAIL*" TO P-OR-F.  ADD 1 TO ERROR-COUNTER.          ST1354.2
+022700 DE-LETE.  MOVE "*****" TO P-OR-F.  ADD 1 TO DELETE-COUNTER.      ST1354.2
+022800     MOVE "****TEST DELETED****" TO RE-MARK.                      ST1354.2
+022900 PRINT-DETAIL.                                                    ST1354.2
+023000     IF REC-CT NOT EQUAL TO ZERO                                  ST1354.2
+023100             MOVE "." TO PARDOT-X                                 ST1354.2
+023200             MOVE REC-CT TO DOTVALUE.                             ST1354.2
+023300     MOVE     TEST-RESULTS TO PRINT-REC. PERFORM WRITE-LINE.      ST1354.2
+023400     IF P-OR-F EQUAL TO "FAIL*"  PERFORM WRITE-LINE               ST1354.2
+023500        PERFORM FAIL-ROUTINE THRU FAIL-ROUTINE-EX                 ST1354.2
+023600          ELSE PERFORM BAIL-OUT THRU BAIL-OUT-EX.                 ST1354.2
+023700     MOVE SPACE TO P-OR-F. MOVE SPACE TO COMPUTED-X.              ST1354.2
+023800     MOVE SPACE TO CORRECT-X.                                     ST1354.2
+023900     IF     REC-CT EQUAL TO ZERO  MOVE SPACE TO PAR-NAME.         ST1354.2
+024000     MOVE     SPACE TO RE-MARK.                                   ST1354.2
+024100 HEAD-ROUTINE.                                                    ST1354.2
+024200     MOVE CCVS-H-1  TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.  ST1354.2
+024300     MOVE CCVS-H-2A TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.  ST1354.2
+024400     MOVE CCVS-H-2B TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.  ST1354.2
+024500     MOVE CCVS-H-3  TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.  ST1354.2
+024600 COLUMN-NAMES-ROUTINE.                                            ST1354.2
+024700     MOVE CCVS-C-1 TO DUMMY-RECORD. PERFORM WRITE-LINE.           ST1354.2
+024800     MOVE CCVS-C-2 TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   ST1354.2
+024900     MOVE HYPHEN-LINE TO DUMMY-RECORD. PERFORM WRITE-LINE.        ST1354.2
+025000 END-ROUTINE.                                                     ST1354.2
+025100     MOVE HYPHEN-LINE TO DUMMY-RECORD. PERFORM WRITE-LINE 5 TIMES.ST1354.2
+025200 END-RTN-EXIT.                                                    ST1354.2
+025300     MOVE CCVS-E-1 TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   ST1354.2
+025400 END-ROUTINE-1.                                                   ST1354.2
+025500      ADD ERROR-COUNTER TO ERROR-HOLD ADD INSPECT-COUNTER TO      ST1354.2
+025600      ERROR-HOLD. ADD DELETE-COUNTER TO ERROR-HOLD.               ST1354.2
+025700      ADD PASS-COUNTER TO ERROR-HOLD.                             ST1354.2
+025800      IF PASS-COUNTER EQUAL TO ERROR-HOLD GO TO END-ROUTINE-12.   ST1354.2
+025900      MOVE PASS-COUNTER TO CCVS-E-4-1.                            ST1354.2
+026000      MOVE ERROR-HOLD TO CCVS-E-4-2.                              ST1354.2
+026100      MOVE CCVS-E-4 TO CCVS-E-2-2.                                ST1354.2
+026200      MOVE CCVS-E-2 TO DUMMY-RECORD PERFORM WRITE-LINE.           ST1354.2
+026300  END-ROUTINE-12.                                                 ST1354.2
+026400      MOVE "TEST(S) FAILED" TO ENDER-DESC.                        ST1354.2
+026500     IF       ERROR-COUNTER IS EQUAL TO ZERO                      ST1354.2
+026600         MOVE "NO " TO ERROR-TOTAL                                ST1354.2
+026700         ELSE                                                     ST1354.2
+026800         MOVE ERROR-COUNTER TO ERROR-TOTAL.                       ST1354.2
+026900     MOVE     CCVS-E-2 TO DUMMY-RECORD.                           ST1354.2
+027000     PERFORM WRITE-LINE.                                          ST1354.2
+027100 END-ROUTINE-13.                                                  ST1354.2
+027200     IF DELETE-COUNTER IS EQUAL TO ZERO                           ST1354.2
+027300         MOVE "NO " TO ERROR-TOTAL  ELSE                          ST1354.2
+027400         MOVE DELETE-COUNTER TO ERROR-TOTAL.                      ST1354.2
+027500     MOVE "TEST(S) DELETED     " TO ENDER-DESC.                   ST1354.2
+027600     MOVE CCVS-E-2 TO DUMMY-RECORD. PERFORM WRITE-LINE.           ST1354.2
+027700      IF   INSPECT-COUNTER EQUAL TO ZERO                          ST1354.2
+027800          MOVE "NO " TO ERROR-TOTAL                               ST1354.2
+027900      ELSE MOVE INSPECT-COUNTER TO ERROR-TOTAL.                   ST1354.2
+028000      MOVE "TEST(S) REQUIRE INSPECTION" TO ENDER-DESC.            ST1354.2
+028100      MOVE CCVS-E-2 TO DUMMY-RECORD. PERFORM WRITE-LINE.          ST1354.2
+028200     MOVE CCVS-E-3 TO DUMMY-RECORD. PERFORM WRITE-LINE.           ST1354.2
+028300 WRITE-LINE.                                                      ST1354.2
+028400     ADD 1 TO RECORD-COUNT.                                       ST1354.2
+028500     IF RECORD-COUNT GREATER 50                                   ST1354.2
+028600         MOVE DUMMY-RECORD TO DUMMY-HOLD                          ST1354.2
+028700         MOVE SPACE TO DUMMY-RECORD                               ST1354.2
+028800         WRITE DUMMY-RECORD AFTER ADVANCING PAGE                  ST1354.2
+028900         MOVE CCVS-C-1 TO DUMMY-RECORD PERFORM WRT-LN             ST1354.2
+029000         MOVE CCVS-C-2 TO DUMMY-RECORD PERFORM WRT-LN 2 TIMES     ST1354.2
+029100         MOVE HYPHEN-LINE TO DUMMY-RECORD PERFORM WRT-LN          ST1354.2
+029200         MOVE DUMMY-HOLD TO DUMMY-RECORD                          ST1354.2
+029300         MOVE ZERO TO RECORD-COUNT.                               ST1354.2
+029400     PERFORM WRT-LN.                                              ST1354.2
+029500 WRT-LN.                                                          ST1354.2
+029600     WRITE    DUMMY-RECORD AFTER ADVANCING 1 LINES.               ST1354.2
+029700     MOVE SPACE TO DUMMY-RECORD.                                  ST1354.2
+029800 BLANK-LINE-PRINT.                                                ST1354.2
+029900     PERFORM WRT-LN.                                              ST1354.2
+030000 FAIL-ROUTINE.                                                    ST1354.2
+030100     IF   COMPUTED-X NOT EQUAL TO SPACE GO TO FAIL-ROUTINE-WRITE. ST1354.2
+030200     IF     CORRECT-X NOT EQUAL TO SPACE GO TO FAIL-ROUTINE-WRITE.ST1354.2
+030300     MOVE   ANSI-REFERENCE TO INF-ANSI-REFERENCE.                 ST1354.2
+030400     MOVE  "NO FURTHER INFORMATION, SEE PROGRAM." TO INFO-TEXT.   ST1354.2
+030500     MOVE   XXINFO TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   ST1354.2
+030600     MOVE   SPACES TO INF-ANSI-REFERENCE.                         ST1354.2
+030700     GO TO  FAIL-ROUTINE-EX.                                      ST1354.2
+030800 FAIL-ROUTINE-WRITE.                                              ST1354.2
+030900     MOVE   TEST-COMPUTED TO PRINT-REC PERFORM WRITE-LINE         ST1354.2
+031000     MOVE   ANSI-REFERENCE TO COR-ANSI-REFERENCE.                 ST1354.2
+031100     MOVE   TEST-CORRECT TO PRINT-REC PERFORM WRITE-LINE 2 TIMES. ST1354.2
+031200     MOVE   SPACES TO COR-ANSI-REFERENCE.                         ST1354.2
+031300 FAIL-ROUTINE-EX. EXIT.                                           ST1354.2
+031400 BAIL-OUT.                                                        ST1354.2
+031500     IF     COMPUTED-A NOT EQUAL TO SPACE GO TO BAIL-OUT-WRITE.   ST1354.2
+031600     IF     CORRECT-A EQUAL TO SPACE GO TO BAIL-OUT-EX.           ST1354.2
+031700 BAIL-OUT-WRITE.                                                  ST1354.2
+031800     MOVE CORRECT-A TO XXCORRECT. MOVE COMPUTED-A TO XXCOMPUTED.  ST1354.2
+031900     MOVE   ANSI-REFERENCE TO INF-ANSI-REFERENCE.                 ST1354.2
+032000     MOVE   XXINFO TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   ST1354.2
+032100     MOVE   SPACES TO INF-ANSI-REFERENCE.                         ST1354.2
+032200 BAIL-OUT-EX. EXIT.                                               ST1354.2
+032300 CCVS1-EXIT.                                                      ST1354.2
+032400     EXIT.                                                        ST1354.2
+032500 SECT-ST135A-001 SECTION.                                         ST1354.2
+032600 RW-TEST-001.                                                     ST1354.2
+032700     MOVE "RW GENERATE FOOTING" TO FEATURE.                       ST1354.2
+032800     MOVE "RW-TEST-001" TO PAR-NAME.                              ST1354.2
+032900     OPEN OUTPUT RW-FILE.                                         ST1354.2
+033000     INITIATE TEST-RPT.                                           ST1354.2
+033100     MOVE      "GROUP-A" TO ST-RW-GROUP-KEY.                      ST1354.2
+033200     MOVE      100 TO ST-RW-AMOUNT.                               ST1354.2
+033300     GENERATE ST-RW-DETAIL.                                       ST1354.2
+033400     MOVE      "GROUP-A" TO ST-RW-GROUP-KEY.                      ST1354.2
+033500     MOVE      50 TO ST-RW-AMOUNT.                                ST1354.2
+033600     GENERATE ST-RW-DETAIL.                                       ST1354.2
+033700     MOVE      "GROUP-B" TO ST-RW-GROUP-KEY.                      ST1354.2
+033800     MOVE      20 TO ST-RW-AMOUNT.                                ST1354.2
+033900     GENERATE ST-RW-DETAIL.                                       ST1354.2
+034000     IF        ST-RW-CF-SUM EQUAL TO 150                          ST1354.2
+034100               PERFORM PASS GO TO RW-WRITE-001.                   ST1354.2
+034200     MOVE      "CONTROL FOOTING DID NOT SUM GROUP-A CORRECTLY"    ST1354.2
+034300               TO RE-MARK.                                        ST1354.2
+034400     PERFORM   FAIL.                                              ST1354.2
+034500 RW-WRITE-001.                                                    ST1354.2
+034600     PERFORM   PRINT-DETAIL.                                      ST1354.2
+034700 RW-TEST-002.                                                     ST1354.2
+034800     MOVE "RW TERMINATE FOOTING" TO FEATURE.                      ST1354.2
+034900     MOVE "RW-TEST-002" TO PAR-NAME.                              ST1354.2
+035000     TERMINATE TEST-RPT.                                          ST1354.2
+035100     CLOSE RW-FILE.                                               ST1354.2
+035200     IF        ST-RW-CF-SUM EQUAL TO 20                           ST1354.2
+035300               PERFORM PASS GO TO RW-WRITE-002.                   ST1354.2
+035400     MOVE      "TERMINATE DID NOT PRODUCE FINAL GROUP-B FOOTING"  ST1354.2
+035500               TO RE-MARK.                                        ST1354.2
+035600     PERFORM   FAIL.                                              ST1354.2
+035700 RW-WRITE-002.                                                    ST1354.2
+035800     PERFORM   PRINT-DETAIL.                                      ST1354.2
+035900 CCVS-EXIT SECTION.                                               ST1354.2
+036000 CCVS-999999.                                                     ST1354.2
+036100     GO TO CLOSE-FILES.                                           ST1354.2
