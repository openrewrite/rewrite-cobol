@@ -0,0 +1,432 @@
+000100 IDENTIFICATION DIVISION.                                         ST1364.2
+000200 PROGRAM-ID.                                                      ST1364.2
+000300     ST136A.                                                      ST1364.2
+000400**                                                              * ST1364.2
+000500**                                                              * ST1364.2
+000600**    VALIDATION FOR:-                                       *    ST1364.2
+000700**                                                              * ST1364.2
+000800*    "ON-SITE VALIDATION, NATIONAL INSTITUTE OF STD & TECH.     ".ST1364.2
+000900**                                                              * ST1364.2
+001000*    "COBOL 85 VERSION 4.2, Apr  1993 SSVG                      ".ST1364.2
+001100**                                                              * ST1364.2
+001200***************************************************************** ST1364.2
+001300**                                                              * ST1364.2
+001400**      X-CARDS USED BY THIS PROGRAM ARE :-                  *    ST1364.2
+001500**                                                              * ST1364.2
+001600**        X-55  - SYSTEM PRINTER NAME.                       *    ST1364.2
+001700**        X-82  - SOURCE COMPUTER NAME.                      *    ST1364.2
+001800**        X-83  - OBJECT COMPUTER NAME.                      *    ST1364.2
+001900**                                                              * ST1364.2
+002000***************************************************************** ST1364.2
+002100**                                                              * ST1364.2
+002200**    PROGRAM ST136A TESTS INSPECT TALLYING AND REPLACING       * ST1364.2
+002300**    AGAINST A 120-BYTE FIELD SIZED LIKE DUMMY-RECORD AND      * ST1364.2
+002400**    PRINT-REC, COVERING TALLYING FOR ALL/LEADING, REPLACING   * ST1364.2
+002500**    ALL/LEADING, MULTI-CHARACTER MATCH PATTERNS, AND          * ST1364.2
+002600**    EMBEDDED LOW-VALUE CONTROL CHARACTERS.                    * ST1364.2
+002700**                                                              * ST1364.2
+002800***************************************************************** ST1364.2
+002900                                                                  ST1364.2
+003000 ENVIRONMENT DIVISION.                                            ST1364.2
+003100 CONFIGURATION SECTION.                                           ST1364.2
+003200 SOURCE-COMPUTER.                                                 ST1364.2
+003300     XXXXX082.                                                    ST1364.2
+003400 OBJECT-COMPUTER.                                                 ST1364.2
+003500     XXXXX083.                                                    ST1364.2
+003600 INPUT-OUTPUT SECTION.                                            ST1364.2
+003700 FILE-CONTROL.                                                    ST1364.2
+003800     SELECT PRINT-FILE ASSIGN TO                                  ST1364.2
+003900     XXXXX055.                                                    ST1364.2
+004000 DATA DIVISION.                                                   ST1364.2
+004100 FILE SECTION.                                                    ST1364.2
+004200 FD  PRINT-FILE.                                                  ST1364.2
+004300 01  PRINT-REC PICTURE X(120).                                    ST1364.2
+004400 01  DUMMY-RECORD PICTURE X(120).                                 ST1364.2
+004500 WORKING-STORAGE SECTION.                                         ST1364.2
+004600 01  WS-INSP-FIELD             PIC X(120) VALUE SPACE.            ST1364.2
+004700 01  WS-INSP-COUNT             PIC 9(5)   VALUE ZERO.             ST1364.2
+004800 01  TEST-RESULTS.                                                ST1364.2
+004900     02 FILLER                   PIC X      VALUE SPACE.          ST1364.2
+005000     02 FEATURE                  PIC X(20)  VALUE SPACE.          ST1364.2
+005100     02 FILLER                   PIC X      VALUE SPACE.          ST1364.2
+005200     02 P-OR-F                   PIC X(5)   VALUE SPACE.          ST1364.2
+005300     02 FILLER                   PIC X      VALUE SPACE.          ST1364.2
+005400     02  PAR-NAME.                                                ST1364.2
+005500       03 FILLER                 PIC X(19)  VALUE SPACE.          ST1364.2
+005600       03  PARDOT-X              PIC X      VALUE SPACE.          ST1364.2
+005700       03 DOTVALUE               PIC 99     VALUE ZERO.           ST1364.2
+005800     02 FILLER                   PIC X(8)   VALUE SPACE.          ST1364.2
+005900     02 RE-MARK                  PIC X(61).                       ST1364.2
+006000 01  TEST-COMPUTED.                                               ST1364.2
+006100     02 FILLER                   PIC X(30)  VALUE SPACE.          ST1364.2
+006200     02 FILLER                   PIC X(17)  VALUE                 ST1364.2
+006300            "       COMPUTED=".                                   ST1364.2
+006400     02 COMPUTED-X.                                               ST1364.2
+006500     03 COMPUTED-A               PIC X(20)  VALUE SPACE.          ST1364.2
+006600     03 COMPUTED-N               REDEFINES COMPUTED-A             ST1364.2
+006700                                 PIC -9(9).9(9).                  ST1364.2
+006800     03 COMPUTED-0V18 REDEFINES COMPUTED-A   PIC -.9(18).         ST1364.2
+006900     03 COMPUTED-4V14 REDEFINES COMPUTED-A   PIC -9(4).9(14).     ST1364.2
+007000     03 COMPUTED-14V4 REDEFINES COMPUTED-A   PIC -9(14).9(4).     ST1364.2
+007100     03       CM-18V0 REDEFINES COMPUTED-A.                       ST1364.2
+007200         04 COMPUTED-18V0                    PIC -9(18).          ST1364.2
+007300         04 FILLER                           PIC X.               ST1364.2
+007400     03 FILLER PIC X(50) VALUE SPACE.                             ST1364.2
+007500 01  TEST-CORRECT.                                                ST1364.2
+007600     02 FILLER PIC X(30) VALUE SPACE.                             ST1364.2
+007700     02 FILLER PIC X(17) VALUE "       CORRECT =".                ST1364.2
+007800     02 CORRECT-X.                                                ST1364.2
+007900     03 CORRECT-A                  PIC X(20) VALUE SPACE.         ST1364.2
+008000     03 CORRECT-N    REDEFINES CORRECT-A     PIC -9(9).9(9).      ST1364.2
+008100     03 CORRECT-0V18 REDEFINES CORRECT-A     PIC -.9(18).         ST1364.2
+008200     03 CORRECT-4V14 REDEFINES CORRECT-A     PIC -9(4).9(14).     ST1364.2
+008300     03 CORRECT-14V4 REDEFINES CORRECT-A     PIC -9(14).9(4).     ST1364.2
+008400     03      CR-18V0 REDEFINES CORRECT-A.                         ST1364.2
+008500         04 CORRECT-18V0                     PIC -9(18).          ST1364.2
+008600         04 FILLER                           PIC X.               ST1364.2
+008700     03 FILLER PIC X(2) VALUE SPACE.                              ST1364.2
+008800     03 COR-ANSI-REFERENCE             PIC X(48) VALUE SPACE.     ST1364.2
+008900 01  CCVS-C-1.                                                    ST1364.2
+009000     02 FILLER  PIC IS X(99)    VALUE IS " FEATURE              PAST1364.2
+009100-    "SS  PARAGRAPH-NAME                                          ST1364.2
+009200-    "       REMARKS".                                            ST1364.2
+009300     02 FILLER                     PIC X(20)    VALUE SPACE.      ST1364.2
+009400 01  CCVS-C-2.                                                    ST1364.2
+009500     02 FILLER                     PIC X        VALUE SPACE.      ST1364.2
+009600     02 FILLER                     PIC X(6)     VALUE "TESTED".   ST1364.2
+009700     02 FILLER                     PIC X(15)    VALUE SPACE.      ST1364.2
+009800     02 FILLER                     PIC X(4)     VALUE "FAIL".     ST1364.2
+009900     02 FILLER                     PIC X(94)    VALUE SPACE.      ST1364.2
+010000 01  REC-CT                        PIC 99       VALUE ZERO.       ST1364.2
+010100 01  DELETE-COUNTER                PIC 999      VALUE ZERO.       ST1364.2
+010200 01  ERROR-COUNTER                 PIC 999      VALUE ZERO.       ST1364.2
+010300 01  INSPECT-COUNTER               PIC 999      VALUE ZERO.       ST1364.2
+010400 01  PASS-COUNTER                  PIC 999      VALUE ZERO.       ST1364.2
+010500 01  TOTAL-ERROR                   PIC 999      VALUE ZERO.       ST1364.2
+010600 01  ERROR-HOLD                    PIC 999      VALUE ZERO.       ST1364.2
+010700 01  DUMMY-HOLD                    PIC X(120)   VALUE SPACE.      ST1364.2
+010800 01  RECORD-COUNT                  PIC 9(5)     VALUE ZERO.       ST1364.2
+010900 01  ANSI-REFERENCE                PIC X(48)    VALUE SPACES.     ST1364.2
+011000 01  CCVS-H-1.                                                    ST1364.2
+011100     02  FILLER                    PIC X(39)    VALUE SPACES.     ST1364.2
+011200     02  FILLER                    PIC X(42)    VALUE             ST1364.2
+011300     "OFFICIAL COBOL COMPILER VALIDATION SYSTEM".                 ST1364.2
+011400     02  FILLER                    PIC X(39)    VALUE SPACES.     ST1364.2
+011500 01  CCVS-H-2A.                                                   ST1364.2
+011600   02  FILLER                        PIC X(40)  VALUE SPACE.      ST1364.2
+011700   02  FILLER                        PIC X(7)   VALUE "CCVS85 ".  ST1364.2
+011800   02  FILLER                        PIC XXXX   VALUE             ST1364.2
+011900     "4.2 ".                                                      ST1364.2
+012000   02  FILLER                        PIC X(28)  VALUE             ST1364.2
+012100            " COPY - NOT FOR DISTRIBUTION".                       ST1364.2
+012200   02  FILLER                        PIC X(41)  VALUE SPACE.      ST1364.2
+012300                                                                  ST1364.2
+012400 01  CCVS-H-2B.                                                   ST1364.2
+012500   02  FILLER                        PIC X(15)  VALUE             ST1364.2
+012600            "TEST RESULT OF ".                                    ST1364.2
+012700   02  TEST-ID                       PIC X(9).                    ST1364.2
+012800   02  FILLER                        PIC X(4)   VALUE             ST1364.2
+012900            " IN ".                                               ST1364.2
+013000   02  FILLER                        PIC X(12)  VALUE             ST1364.2
+013100     " HIGH       ".                                              ST1364.2
+013200   02  FILLER                        PIC X(22)  VALUE             ST1364.2
+013300            " LEVEL VALIDATION FOR ".                             ST1364.2
+013400   02  FILLER                        PIC X(58)  VALUE             ST1364.2
+013500     "ON-SITE VALIDATION, NATIONAL INSTITUTE OF STD & TECH.     ".ST1364.2
+013600 01  CCVS-H-3.                                                    ST1364.2
+013700     02  FILLER                      PIC X(34)  VALUE             ST1364.2
+013800            " FOR OFFICIAL USE ONLY    ".                         ST1364.2
+013900     02  FILLER                      PIC X(58)  VALUE             ST1364.2
+014000     "COBOL 85 VERSION 4.2, Apr  1993 SSVG                      ".ST1364.2
+014100     02  FILLER                      PIC X(28)  VALUE             ST1364.2
+014200            "  COPYRIGHT   1985 ".                                ST1364.2
+014300 01  CCVS-E-1.                                                    ST1364.2
+014400     02 FILLER                       PIC X(52)  VALUE SPACE.      ST1364.2
+014500     02 FILLER  PIC X(14) VALUE IS "END OF TEST-  ".              ST1364.2
+014600     02 ID-AGAIN                     PIC X(9).                    ST1364.2
+014700     02 FILLER                       PIC X(45)  VALUE SPACES.     ST1364.2
+014800 01  CCVS-E-2.                                                    ST1364.2
+014900     02  FILLER                      PIC X(31)  VALUE SPACE.      ST1364.2
+015000     02  FILLER                      PIC X(21)  VALUE SPACE.      ST1364.2
+015100     02 CCVS-E-2-2.                                               ST1364.2
+015200         03 ERROR-TOTAL              PIC XXX    VALUE SPACE.      ST1364.2
+015300         03 FILLER                   PIC X      VALUE SPACE.      ST1364.2
+015400         03 ENDER-DESC               PIC X(44)  VALUE             ST1364.2
+015500            "ERRORS ENCOUNTERED".                                 ST1364.2
+015600 01  CCVS-E-3.                                                    ST1364.2
+015700     02  FILLER                      PIC X(22)  VALUE             ST1364.2
+015800            " FOR OFFICIAL USE ONLY".                             ST1364.2
+015900     02  FILLER                      PIC X(12)  VALUE SPACE.      ST1364.2
+016000     02  FILLER                      PIC X(58)  VALUE             ST1364.2
+016100     "ON-SITE VALIDATION, NATIONAL INSTITUTE OF STD & TECH.     ".ST1364.2
+016200     02  FILLER                      PIC X(13)  VALUE SPACE.      ST1364.2
+016300     02 FILLER                       PIC X(15)  VALUE             ST1364.2
+016400             " COPYRIGHT 1985".                                   ST1364.2
+016500 01  CCVS-E-4.                                                    ST1364.2
+016600     02 CCVS-E-4-1                   PIC XXX    VALUE SPACE.      ST1364.2
+016700     02 FILLER                       PIC X(4)   VALUE " OF ".     ST1364.2
+016800     02 CCVS-E-4-2                   PIC XXX    VALUE SPACE.      ST1364.2
+016900     02 FILLER                       PIC X(40)  VALUE             ST1364.2
+017000      "  TESTS WERE EXECUTED SUCCESSFULLY".                       ST1364.2
+017100 01  XXINFO.                                                      ST1364.2
+017200     02 FILLER                       PIC X(19)  VALUE             ST1364.2
+017300            "*** INFORMATION ***".                                ST1364.2
+017400     02 INFO-TEXT.                                                ST1364.2
+017500       04 FILLER                     PIC X(8)   VALUE SPACE.      ST1364.2
+017600       04 XXCOMPUTED                 PIC X(20).                   ST1364.2
+017700       04 FILLER                     PIC X(5)   VALUE SPACE.      ST1364.2
+017800       04 XXCORRECT                  PIC X(20).                   ST1364.2
+017900     02 INF-ANSI-REFERENCE           PIC X(48).                   ST1364.2
+018000 01  HYPHEN-LINE.                                                 ST1364.2
+018100     02 FILLER  PIC IS X VALUE IS SPACE.                          ST1364.2
+018200     02 FILLER  PIC IS X(65)    VALUE IS "*********************** ST1364.2
+018300-    "*****************************************".                 ST1364.2
+018400     02 FILLER  PIC IS X(54)    VALUE IS "*********************** ST1364.2
+018500-    "******************************".                            ST1364.2
+018600 01  CCVS-PGM-ID                     PIC X(9)   VALUE             ST1364.2
+018700     "ST136A".                                                    ST1364.2
+018800 PROCEDURE DIVISION.                                              ST1364.2
+018900 CCVS1 SECTION.                                                   ST1364.2
+019000 OPEN-FILES.                                                      ST1364.2
+019100     OPEN     OUTPUT PRINT-FILE.                                  ST1364.2
+019200     MOVE CCVS-PGM-ID TO TEST-ID. MOVE CCVS-PGM-ID TO ID-AGAIN.   ST1364.2
+019300     MOVE    SPACE TO TEST-RESULTS.                               ST1364.2
+019400     PERFORM  HEAD-ROUTINE THRU COLUMN-NAMES-ROUTINE.             ST1364.2
+019500     GO TO CCVS1-EXIT.                                            ST1364.2
+019600 CLOSE-FILES.                                                     ST1364.2
+019700     PERFORM END-ROUTINE THRU END-ROUTINE-13. CLOSE PRINT-FILE.   ST1364.2
+019800 TERMINATE-CCVS.                                                  ST1364.2
+019812     MOVE     ZERO TO RETURN-CODE.                                ST1364.2
+019824     IF       INSPECT-COUNTER NOT EQUAL TO ZERO                   ST1364.2
+019836              MOVE 4 TO RETURN-CODE.                              ST1364.2
+019848     IF       ERROR-COUNTER NOT EQUAL TO ZERO                     ST1364.2
+019860              MOVE 8 TO RETURN-CODE.                              ST1364.2
+019872     IF       DELETE-COUNTER NOT EQUAL TO ZERO                    ST1364.2
+019884              MOVE 16 TO RETURN-CODE.                             ST1364.2
+019900     STOP     RUN.                                                ST1364.2
+020000 TERMINATE-CALL.                                                  ST1364.2
+020100     STOP     RUN.                                                ST1364.2
+020200 INSPT. MOVE "INSPT" TO P-OR-F. ADD 1 TO INSPECT-COUNTER.         ST1364.2
+020300 PASS.  MOVE "PASS " TO P-OR-F.  ADD 1 TO PASS-COUNTER.           ST1364.2
+020400 FAIL.  MOVE "FAIL*" TO P-OR-F.  ADD 1 TO ERROR-COUNTER.          ST1364.2
+020500 DE-LETE.  MOVE "*****" TO P-OR-F.  ADD 1 TO DELETE-COUNTER.      ST1364.2
+020600     MOVE "****TEST DELETED****" TO RE-MARK.                      ST1364.2
+020700 PRINT-DETAIL.                                                    ST1364.2
+020800     IF REC-CT NOT EQUAL TO ZERO                                  ST1364.2
+020900             MOVE "." TO PARDOT-X                                 ST1364.2
+021000             MOVE REC-CT TO DOTVALUE.                             ST1364.2
+021100     MOVE     TEST-RESULTS TO PRINT-REC. PERFORM WRITE-LINE.      ST1364.2
+021200     IF P-OR-F EQUAL TO "FAIL*"  PERFORM WRITE-LINE               ST1364.2
+021300        PERFORM FAIL-ROUTINE THRU FAIL-ROUTINE-EX                 ST1364.2
+021400          ELSE PERFORM BAIL-OUT THRU BAIL-OUT-EX.                 ST1364.2
+021500     MOVE SPACE TO P-OR-F. MOVE SPACE TO COMPUTED-X.              ST1364.2
+021600     MOVE SPACE TO CORRECT-X.                                     ST1364.2
+021700     IF     REC-CT EQUAL TO ZERO  MOVE SPACE TO PAR-NAME.         ST1364.2
+021800     MOVE     SPACE TO RE-MARK.                                   ST1364.2
+021900 HEAD-ROUTINE.                                                    ST1364.2
+022000     MOVE CCVS-H-1  TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.  ST1364.2
+022100     MOVE CCVS-H-2A TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.  ST1364.2
+022200     MOVE CCVS-H-2B TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.  ST1364.2
+022300     MOVE CCVS-H-3  TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.  ST1364.2
+022400 COLUMN-NAMES-ROUTINE.                                            ST1364.2
+022500     MOVE CCVS-C-1 TO DUMMY-RECORD. PERFORM WRITE-LINE.           ST1364.2
+022600     MOVE CCVS-C-2 TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   ST1364.2
+022700     MOVE HYPHEN-LINE TO DUMMY-RECORD. PERFORM WRITE-LINE.        ST1364.2
+022800 END-ROUTINE.                                                     ST1364.2
+022900     MOVE HYPHEN-LINE TO DUMMY-RECORD. PERFORM WRITE-LINE 5 TIMES.ST1364.2
+023000 END-RTN-EXIT.                                                    ST1364.2
+023100     MOVE CCVS-E-1 TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   ST1364.2
+023200 END-ROUTINE-1.                                                   ST1364.2
+023300      ADD ERROR-COUNTER TO ERROR-HOLD ADD INSPECT-COUNTER TO      ST1364.2
+023400      ERROR-HOLD. ADD DELETE-COUNTER TO ERROR-HOLD.               ST1364.2
+023500      ADD PASS-COUNTER TO ERROR-HOLD.                             ST1364.2
+023600      IF PASS-COUNTER EQUAL TO ERROR-HOLD GO TO END-ROUTINE-12.   ST1364.2
+023700      MOVE PASS-COUNTER TO CCVS-E-4-1.                            ST1364.2
+023800      MOVE ERROR-HOLD TO CCVS-E-4-2.                              ST1364.2
+023900      MOVE CCVS-E-4 TO CCVS-E-2-2.                                ST1364.2
+024000      MOVE CCVS-E-2 TO DUMMY-RECORD PERFORM WRITE-LINE.           ST1364.2
+024100  END-ROUTINE-12.                                                 ST1364.2
+024200      MOVE "TEST(S) FAILED" TO ENDER-DESC.                        ST1364.2
+024300     IF       ERROR-COUNTER IS EQUAL TO ZERO                      ST1364.2
+024400         MOVE "NO " TO ERROR-TOTAL                                ST1364.2
+024500         ELSE                                                     ST1364.2
+024600         MOVE ERROR-COUNTER TO ERROR-TOTAL.                       ST1364.2
+024700     MOVE     CCVS-E-2 TO DUMMY-RECORD.                           ST1364.2
+024800     PERFORM WRITE-LINE.                                          ST1364.2
+024900 END-ROUTINE-13.                                                  ST1364.2
+025000     IF DELETE-COUNTER IS EQUAL TO ZERO                           ST1364.2
+025100         MOVE "NO " TO ERROR-TOTAL  ELSE                          ST1364.2
+025200         MOVE DELETE-COUNTER TO ERROR-TOTAL.                      ST1364.2
+025300     MOVE "TEST(S) DELETED     " TO ENDER-DESC.                   ST1364.2
+025400     MOVE CCVS-E-2 TO DUMMY-RECORD. PERFORM WRITE-LINE.           ST1364.2
+025500      IF   INSPECT-COUNTER EQUAL TO ZERO                          ST1364.2
+025600          MOVE "NO " TO ERROR-TOTAL                               ST1364.2
+025700      ELSE MOVE INSPECT-COUNTER TO ERROR-TOTAL.                   ST1364.2
+025800      MOVE "TEST(S) REQUIRE INSPECTION" TO ENDER-DESC.            ST1364.2
+025900      MOVE CCVS-E-2 TO DUMMY-RECORD. PERFORM WRITE-LINE.          ST1364.2
+026000     MOVE CCVS-E-3 TO DUMMY-RECORD. PERFORM WRITE-LINE.           ST1364.2
+026100 WRITE-LINE.                                                      ST1364.2
+026200     ADD 1 TO RECORD-COUNT.                                       ST1364.2
+026300     IF RECORD-COUNT GREATER 50                                   ST1364.2
+026400         MOVE DUMMY-RECORD TO DUMMY-HOLD                          ST1364.2
+026500         MOVE SPACE TO DUMMY-RECORD                               ST1364.2
+026600         WRITE DUMMY-RECORD AFTER ADVANCING PAGE                  ST1364.2
+026700         MOVE CCVS-C-1 TO DUMMY-RECORD PERFORM WRT-LN             ST1364.2
+026800         MOVE CCVS-C-2 TO DUMMY-RECORD PERFORM WRT-LN 2 TIMES     ST1364.2
+026900         MOVE HYPHEN-LINE TO DUMMY-RECORD PERFORM WRT-LN          ST1364.2
+027000         MOVE DUMMY-HOLD TO DUMMY-RECORD                          ST1364.2
+027100         MOVE ZERO TO RECORD-COUNT.                               ST1364.2
+027200     PERFORM WRT-LN.                                              ST1364.2
+027300 WRT-LN.                                                          ST1364.2
+027400     WRITE    DUMMY-RECORD AFTER ADVANCING 1 LINES.               ST1364.2
+027500     MOVE SPACE TO DUMMY-RECORD.                                  ST1364.2
+027600 BLANK-LINE-PRINT.                                                ST1364.2
+027700     PERFORM WRT-LN.                                              ST1364.2
+027800 FAIL-ROUTINE.                                                    ST1364.2
+027900     IF   COMPUTED-X NOT EQUAL TO SPACE GO TO FAIL-ROUTINE-WRITE. ST1364.2
+028000     IF     CORRECT-X NOT EQUAL TO SPACE GO TO FAIL-ROUTINE-WRITE.ST1364.2
+028100     MOVE   ANSI-REFERENCE TO INF-ANSI-REFERENCE.                 ST1364.2
+028200     MOVE  "NO FURTHER INFORMATION, SEE PROGRAM." TO INFO-TEXT.   ST1364.2
+028300     MOVE   XXINFO TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   ST1364.2
+028400     MOVE   SPACES TO INF-ANSI-REFERENCE.                         ST1364.2
+028500     GO TO  FAIL-ROUTINE-EX.                                      ST1364.2
+028600 FAIL-ROUTINE-WRITE.                                              ST1364.2
+028700     MOVE   TEST-COMPUTED TO PRINT-REC PERFORM WRITE-LINE         ST1364.2
+028800     MOVE   ANSI-REFERENCE TO COR-ANSI-REFERENCE.                 ST1364.2
+028900     MOVE   TEST-CORRECT TO PRINT-REC PERFORM WRITE-LINE 2 TIMES. ST1364.2
+029000     MOVE   SPACES TO COR-ANSI-REFERENCE.                         ST1364.2
+029100 FAIL-ROUTINE-EX. EXIT.                                           ST1364.2
+029200 BAIL-OUT.                                                        ST1364.2
+029300     IF     COMPUTED-A NOT EQUAL TO SPACE GO TO BAIL-OUT-WRITE.   ST1364.2
+029400     IF     CORRECT-A EQUAL TO SPACE GO TO BAIL-OUT-EX.           ST1364.2
+029500 BAIL-OUT-WRITE.                                                  ST1364.2
+029600     MOVE CORRECT-A TO XXCORRECT. MOVE COMPUTED-A TO XXCOMPUTED.  ST1364.2
+029700     MOVE   ANSI-REFERENCE TO INF-ANSI-REFERENCE.                 ST1364.2
+029800     MOVE   XXINFO TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   ST1364.2
+029900     MOVE   SPACES TO INF-ANSI-REFERENCE.                         ST1364.2
+030000 BAIL-OUT-EX. EXIT.                                               ST1364.2
+030100 CCVS1-EXIT.                                                      ST1364.2
+030200     EXIT.                                                        ST1364.2
+030300 SECT-ST136A-001 SECTION.                                         ST1364.2
+030400 INSPECT-TEST-001.                                                ST1364.2
+030500     MOVE "INSPECT TALLY LIT" TO FEATURE.                         ST1364.2
+030600     MOVE "INSPECT-TEST-001" TO PAR-NAME.                         ST1364.2
+030700     MOVE      SPACE TO WS-INSP-FIELD.                            ST1364.2
+030800     MOVE      "AAABBBAAACCC" TO WS-INSP-FIELD(1:12).             ST1364.2
+030900     MOVE      ZERO TO WS-INSP-COUNT.                             ST1364.2
+031000     INSPECT    WS-INSP-FIELD(1:12) TALLYING WS-INSP-COUNT        ST1364.2
+031100         FOR ALL "A".                                             ST1364.2
+031200     IF        WS-INSP-COUNT EQUAL TO 6                           ST1364.2
+031300               PERFORM PASS GO TO INSPECT-WRITE-001.              ST1364.2
+031400     MOVE      "TALLYING FOR ALL DID NOT COUNT ALL OCCURRENCES"   ST1364.2
+031500               TO RE-MARK.                                        ST1364.2
+031600     PERFORM   FAIL.                                              ST1364.2
+031700 INSPECT-WRITE-001.                                               ST1364.2
+031800     PERFORM   PRINT-DETAIL.                                      ST1364.2
+031900 INSPECT-TEST-002.                                                ST1364.2
+032000     MOVE "INSPECT TALLYING FOR LEADING - EMBEDDED SPACES" TO     ST1364.2
+032100         FEATURE.                                                 ST1364.2
+032200     MOVE "INSPECT-TEST-002" TO PAR-NAME.                         ST1364.2
+032300     MOVE      SPACE TO WS-INSP-FIELD.                            ST1364.2
+032400     MOVE      "   HELLO" TO WS-INSP-FIELD(1:8).                  ST1364.2
+032500     MOVE      ZERO TO WS-INSP-COUNT.                             ST1364.2
+032600     INSPECT    WS-INSP-FIELD(1:8) TALLYING WS-INSP-COUNT         ST1364.2
+032700         FOR LEADING SPACE.                                       ST1364.2
+032800     IF        WS-INSP-COUNT EQUAL TO 3                           ST1364.2
+032900               PERFORM PASS GO TO INSPECT-WRITE-002.              ST1364.2
+033000     MOVE      "TALLYING FOR LEADING DID NOT COUNT LEADING SPACES"ST1364.2
+033100               TO RE-MARK.                                        ST1364.2
+033200     PERFORM   FAIL.                                              ST1364.2
+033300 INSPECT-WRITE-002.                                               ST1364.2
+033400     PERFORM   PRINT-DETAIL.                                      ST1364.2
+033500 INSPECT-TEST-003.                                                ST1364.2
+033600     MOVE "INSPECT REPLACING ALL - MULTI-CHARACTER PATTERN" TO    ST1364.2
+033700         FEATURE.                                                 ST1364.2
+033800     MOVE "INSPECT-TEST-003" TO PAR-NAME.                         ST1364.2
+033900     MOVE      SPACE TO WS-INSP-FIELD.                            ST1364.2
+034000     MOVE      "ABABAB" TO WS-INSP-FIELD(1:6).                    ST1364.2
+034100     INSPECT    WS-INSP-FIELD(1:6) REPLACING ALL "AB" BY "XY".    ST1364.2
+034200     IF        WS-INSP-FIELD(1:6) EQUAL TO "XYXYXY"               ST1364.2
+034300               PERFORM PASS GO TO INSPECT-WRITE-003.              ST1364.2
+034400     MOVE      "REPLACING ALL DID NOT REPLACE EVERY OCCURRENCE"   ST1364.2
+034500               TO RE-MARK.                                        ST1364.2
+034600     PERFORM   FAIL.                                              ST1364.2
+034700 INSPECT-WRITE-003.                                               ST1364.2
+034800     PERFORM   PRINT-DETAIL.                                      ST1364.2
+034900 INSPECT-TEST-004.                                                ST1364.2
+035000     MOVE "INSPECT REPLACING LEADING - TRAILING UNCHANGED" TO     ST1364.2
+035100         FEATURE.                                                 ST1364.2
+035200     MOVE "INSPECT-TEST-004" TO PAR-NAME.                         ST1364.2
+035300     MOVE      SPACE TO WS-INSP-FIELD.                            ST1364.2
+035400     MOVE      "   DATA" TO WS-INSP-FIELD(1:7).                   ST1364.2
+035500     INSPECT    WS-INSP-FIELD(1:7) REPLACING LEADING SPACE BY "*".ST1364.2
+035600     IF        WS-INSP-FIELD(1:7) EQUAL TO "***DATA"              ST1364.2
+035700               PERFORM PASS GO TO INSPECT-WRITE-004.              ST1364.2
+035800     MOVE      "REPLACING LEADING DID NOT STOP AT FIRST NON-SPACE"ST1364.2
+035900               TO RE-MARK.                                        ST1364.2
+036000     PERFORM   FAIL.                                              ST1364.2
+036100 INSPECT-WRITE-004.                                               ST1364.2
+036200     PERFORM   PRINT-DETAIL.                                      ST1364.2
+036300 INSPECT-TEST-005.                                                ST1364.2
+036400     MOVE "INSPECT TALLYING FOR ALL - EMBEDDED LOW-VALUE" TO      ST1364.2
+036500         FEATURE.                                                 ST1364.2
+036600     MOVE "INSPECT-TEST-005" TO PAR-NAME.                         ST1364.2
+036700     MOVE      SPACE TO WS-INSP-FIELD.                            ST1364.2
+036800     MOVE      "AB" TO WS-INSP-FIELD(1:2).                        ST1364.2
+036900     MOVE      LOW-VALUE TO WS-INSP-FIELD(3:1).                   ST1364.2
+037000     MOVE      LOW-VALUE TO WS-INSP-FIELD(4:1).                   ST1364.2
+037100     MOVE      "CD" TO WS-INSP-FIELD(5:2).                        ST1364.2
+037200     MOVE      ZERO TO WS-INSP-COUNT.                             ST1364.2
+037300     INSPECT    WS-INSP-FIELD(1:6) TALLYING WS-INSP-COUNT         ST1364.2
+037400         FOR ALL LOW-VALUE.                                       ST1364.2
+037500     IF        WS-INSP-COUNT EQUAL TO 2                           ST1364.2
+037600               PERFORM PASS GO TO INSPECT-WRITE-005.              ST1364.2
+037700     MOVE      "TALLYING FOR ALL LOW-VALUE COUNTED INCORRECTLY"   ST1364.2
+037800               TO RE-MARK.                                        ST1364.2
+037900     PERFORM   FAIL.                                              ST1364.2
+038000 INSPECT-WRITE-005.                                               ST1364.2
+038100     PERFORM   PRINT-DETAIL.                                      ST1364.2
+038200 INSPECT-TEST-006.                                                ST1364.2
+038300     MOVE "INSPECT REPLACING ALL - LOW-VALUE CLEANSING" TO        ST1364.2
+038400         FEATURE.                                                 ST1364.2
+038500     MOVE "INSPECT-TEST-006" TO PAR-NAME.                         ST1364.2
+038600     INSPECT    WS-INSP-FIELD(1:6) REPLACING ALL LOW-VALUE BY     ST1364.2
+038700         SPACE.                                                   ST1364.2
+038800     IF        WS-INSP-FIELD(3:1) EQUAL TO SPACE                  ST1364.2
+038900               PERFORM PASS GO TO INSPECT-WRITE-006.              ST1364.2
+039000     MOVE      "REPLACING ALL LOW-VALUE DID NOT CLEANSE THE FIELD"ST1364.2
+039100               TO RE-MARK.                                        ST1364.2
+039200     PERFORM   FAIL.                                              ST1364.2
+039300 INSPECT-WRITE-006.                                               ST1364.2
+039400     PERFORM   PRINT-DETAIL.                                      ST1364.2
+039500 INSPECT-TEST-007.                                                ST1364.2
+039600     MOVE "INSPECT TALLYING FOR ALL - DOUBLE-SPACE PATTERN" TO    ST1364.2
+039700         FEATURE.                                                 ST1364.2
+039800     MOVE "INSPECT-TEST-007" TO PAR-NAME.                         ST1364.2
+039900     MOVE      SPACE TO WS-INSP-FIELD.                            ST1364.2
+040000     MOVE      "A  B  C" TO WS-INSP-FIELD(1:7).                   ST1364.2
+040100     MOVE      ZERO TO WS-INSP-COUNT.                             ST1364.2
+040200     INSPECT    WS-INSP-FIELD(1:7) TALLYING WS-INSP-COUNT         ST1364.2
+040300         FOR ALL "  ".                                            ST1364.2
+040400     IF        WS-INSP-COUNT EQUAL TO 2                           ST1364.2
+040500               PERFORM PASS GO TO INSPECT-WRITE-007.              ST1364.2
+040600     MOVE      "TALLYING FOR ALL DID NOT COUNT DOUBLE-SPACE RUNS" ST1364.2
+040700               TO RE-MARK.                                        ST1364.2
+040800     PERFORM   FAIL.                                              ST1364.2
+040900 INSPECT-WRITE-007.                                               ST1364.2
+041000     PERFORM   PRINT-DETAIL.                                      ST1364.2
+041100 INSPECT-TEST-008.                                                ST1364.2
+041200     MOVE "INSPECT REPLACING ALL - DOUBLE-SPACE MARKING" TO       ST1364.2
+041300         FEATURE.                                                 ST1364.2
+041400     MOVE "INSPECT-TEST-008" TO PAR-NAME.                         ST1364.2
+041500     INSPECT    WS-INSP-FIELD(1:7) REPLACING ALL "  " BY "- ".    ST1364.2
+041600     IF        WS-INSP-FIELD(1:7) EQUAL TO "A- B- C"              ST1364.2
+041700               PERFORM PASS GO TO INSPECT-WRITE-008.              ST1364.2
+041800     MOVE      "REPLACING ALL DID NOT MARK EVERY DOUBLE-SPACE RUN"ST1364.2
+041900               TO RE-MARK.                                        ST1364.2
+042000     PERFORM   FAIL.                                              ST1364.2
+042100 INSPECT-WRITE-008.                                               ST1364.2
+042200     PERFORM   PRINT-DETAIL.                                      ST1364.2
+042300 CCVS-EXIT SECTION.                                               ST1364.2
+042400 CCVS-999999.                                                     ST1364.2
+042500     GO TO CLOSE-FILES.                                           ST1364.2
