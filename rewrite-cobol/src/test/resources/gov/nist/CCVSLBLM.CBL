@@ -0,0 +1,213 @@
+000100 IDENTIFICATION DIVISION.                                         CCVSLB.1
+000200 PROGRAM-ID.                                                      CCVSLB.1
+000300     CCVSLBLM.                                                    CCVSLB.1
+000400**    LABEL RECORDS / VALUE OF CLAUSE COMPATIBILITY MATRIX        CCVSLB.1
+000500**    REPORT GENERATOR.                                           CCVSLB.1
+000600**    SCANS THE SOURCE OF EACH DECK NAMED IN THE INPUT DECK-LIST  CCVSLB.1
+000700**    FOR LABEL RECORDS AND VALUE OF CLAUSES, NOTES THE COLUMN 7  CCVSLB.1
+000800**    LEVEL-INDICATOR FOUND ON EACH (BLANK = UNCONDITIONAL, "C" = CCVSLB.1
+000900**    THE VALUE OF IMPLEMENTOR-NAME CONDITIONAL CLAUSE, "G" = THE CCVSLB.1
+001000**    ADDITIONAL VALUE OF CLAUSE), AND CROSS-REFERENCES THAT      CCVSLB.1
+001100**    AGAINST A SITE-SUPPLIED TARGET-LIST OF WHICH TARGET         CCVSLB.1
+001200**    ENVIRONMENTS SUPPORT EACH CONDITIONAL CLAUSE, SO A RUN      CCVSLB.1
+001300**    AGAINST SEVERAL TARGET ENVIRONMENTS PRODUCES A SINGLE       CCVSLB.1
+001400**    DECK-BY-TARGET MATRIX SHOWING WHERE LABEL/VALUE OF SUPPORT  CCVSLB.1
+001500**    DIVERGES INSTEAD OF REQUIRING A SEPARATE MANUAL CHECK PER   CCVSLB.1
+001600**    TARGET.                                                     CCVSLB.1
+001700**                                                                CCVSLB.1
+001800**    INPUT DECK-LIST IS ONE LINE PER DECK: AN 8-CHARACTER DECK   CCVSLB.1
+001900**    NAME FOLLOWED BY THE PATH TO THAT DECK'S COBOL SOURCE FILE. CCVSLB.1
+002000**                                                                CCVSLB.1
+002100**    INPUT TARGET-LIST IS ONE LINE PER TARGET ENVIRONMENT: A     CCVSLB.1
+002200**    10-CHARACTER TARGET NAME, A Y/N FLAG FOR WHETHER THAT       CCVSLB.1
+002300**    TARGET SUPPORTS THE "C" CONDITIONAL CLAUSE, AND A Y/N FLAG  CCVSLB.1
+002400**    FOR WHETHER IT SUPPORTS THE "G" CONDITIONAL CLAUSE.         CCVSLB.1
+002500 ENVIRONMENT DIVISION.                                            CCVSLB.1
+002600 CONFIGURATION SECTION.                                           CCVSLB.1
+002700 SOURCE-COMPUTER.                                                 CCVSLB.1
+002800     XXXXX082.                                                    CCVSLB.1
+002900 OBJECT-COMPUTER.                                                 CCVSLB.1
+003000     XXXXX083.                                                    CCVSLB.1
+003100 INPUT-OUTPUT SECTION.                                            CCVSLB.1
+003200 FILE-CONTROL.                                                    CCVSLB.1
+003300     SELECT DECK-LIST ASSIGN TO "DECKLIST"                        CCVSLB.1
+003400         ORGANIZATION IS LINE SEQUENTIAL.                         CCVSLB.1
+003500     SELECT TARGET-LIST ASSIGN TO "TARGETLST"                     CCVSLB.1
+003600         ORGANIZATION IS LINE SEQUENTIAL.                         CCVSLB.1
+003700     SELECT LABEL-RPT ASSIGN TO "LABELRPT"                        CCVSLB.1
+003800         ORGANIZATION IS LINE SEQUENTIAL.                         CCVSLB.1
+003900     SELECT SRC-IN ASSIGN TO WS-SOURCE-NAME                       CCVSLB.1
+004000         ORGANIZATION IS LINE SEQUENTIAL.                         CCVSLB.1
+004100 DATA DIVISION.                                                   CCVSLB.1
+004200 FILE SECTION.                                                    CCVSLB.1
+004300 FD  DECK-LIST.                                                   CCVSLB.1
+004400 01  DECK-LIST-REC.                                               CCVSLB.1
+004500     05 DL-DECK-NAME            PIC X(8).                         CCVSLB.1
+004600     05 FILLER                  PIC X.                            CCVSLB.1
+004700     05 DL-SOURCE-NAME          PIC X(60).                        CCVSLB.1
+004800 FD  TARGET-LIST.                                                 CCVSLB.1
+004900 01  TARGET-LIST-REC.                                             CCVSLB.1
+005000     05 TL-TARGET-NAME          PIC X(10).                        CCVSLB.1
+005100     05 FILLER                  PIC X.                            CCVSLB.1
+005200     05 TL-SUPPORTS-C           PIC X(1).                         CCVSLB.1
+005300     05 FILLER                  PIC X.                            CCVSLB.1
+005400     05 TL-SUPPORTS-G           PIC X(1).                         CCVSLB.1
+005500 FD  LABEL-RPT.                                                   CCVSLB.1
+005600 01  LABEL-RPT-REC              PIC X(80).                        CCVSLB.1
+005700 FD  SRC-IN.                                                      CCVSLB.1
+005800 01  SRC-IN-REC                 PIC X(80).                        CCVSLB.1
+005900 WORKING-STORAGE SECTION.                                         CCVSLB.1
+006000 01  WS-SOURCE-NAME             PIC X(60).                        CCVSLB.1
+006100 01  WS-EOF-DECKS               PIC X       VALUE "N".            CCVSLB.1
+006200     88 NO-MORE-DECKS                       VALUE "Y".            CCVSLB.1
+006300 01  WS-EOF-TARGETS             PIC X       VALUE "N".            CCVSLB.1
+006400     88 NO-MORE-TARGETS                     VALUE "Y".            CCVSLB.1
+006500 01  WS-EOF-SRC                 PIC X       VALUE "N".            CCVSLB.1
+006600     88 NO-MORE-SRC                         VALUE "Y".            CCVSLB.1
+006700 01  WS-DECK-COUNT              PIC 9(3)    VALUE ZERO.           CCVSLB.1
+006800 01  WS-TARGET-COUNT            PIC 9(2)    VALUE ZERO.           CCVSLB.1
+006900 01  WS-ROW-COUNT               PIC 9(4)    VALUE ZERO.           CCVSLB.1
+007000 01  WS-TI                      PIC 9(2)    VALUE ZERO.           CCVSLB.1
+007100 01  WS-SCAN-POS                PIC 9(3)    VALUE ZERO.           CCVSLB.1
+007200 01  WS-SCAN-POS2               PIC 9(3)    VALUE ZERO.           CCVSLB.1
+007300 01  WS-TARGET-TBL.                                               CCVSLB.1
+007400     02 WS-TARGET-ENTRY OCCURS 10 TIMES.                          CCVSLB.1
+007500         03 WS-T-NAME           PIC X(10).                        CCVSLB.1
+007600         03 WS-T-SUPPORTS-C     PIC X(1).                         CCVSLB.1
+007700         03 WS-T-SUPPORTS-G     PIC X(1).                         CCVSLB.1
+007800 01  WS-LABEL-FOUND             PIC X       VALUE "N".            CCVSLB.1
+007900     88 DECK-HAS-LABEL-RECORDS              VALUE "Y".            CCVSLB.1
+008000 01  WS-LABEL-INDICATOR         PIC X       VALUE SPACE.          CCVSLB.1
+008100 01  WS-VALUEOF-FOUND           PIC X       VALUE "N".            CCVSLB.1
+008200     88 DECK-HAS-VALUE-OF                   VALUE "Y".            CCVSLB.1
+008300 01  WS-VALUEOF-INDICATOR       PIC X       VALUE SPACE.          CCVSLB.1
+008400 01  WS-HEAD-LINE.                                                CCVSLB.1
+008500     05 FILLER PIC X(9)  VALUE "DECK NAME".                       CCVSLB.1
+008600     05 FILLER PIC X(11) VALUE "TARGET".                          CCVSLB.1
+008700     05 FILLER PIC X(10) VALUE "LABEL-REC".                       CCVSLB.1
+008800     05 FILLER PIC X(14) VALUE "VALUE-OF".                        CCVSLB.1
+008900     05 FILLER PIC X(36) VALUE "NOTE".                            CCVSLB.1
+009000 01  WS-HYPHEN-LINE             PIC X(80)  VALUE ALL "-".         CCVSLB.1
+009100 01  WS-MATRIX-LINE.                                              CCVSLB.1
+009200     05 WS-ML-DECK              PIC X(9).                         CCVSLB.1
+009300     05 WS-ML-TARGET            PIC X(11).                        CCVSLB.1
+009400     05 WS-ML-LABELREC          PIC X(10).                        CCVSLB.1
+009500     05 WS-ML-VALUEOF           PIC X(14).                        CCVSLB.1
+009600     05 WS-ML-NOTE              PIC X(36).                        CCVSLB.1
+009700 01  WS-SUMMARY-LINE.                                             CCVSLB.1
+009800     05 FILLER                  PIC X(15)  VALUE "DECKS SCANNED=".CCVSLB.1
+009900     05 WS-S-DECKS              PIC ZZ9.                          CCVSLB.1
+010000     05 FILLER                  PIC X(10)  VALUE "  TARGETS=".    CCVSLB.1
+010100     05 WS-S-TARGETS            PIC Z9.                           CCVSLB.1
+010200     05 FILLER                  PIC X(10)  VALUE "  ROWS=".       CCVSLB.1
+010300     05 WS-S-ROWS               PIC ZZZZ9.                        CCVSLB.1
+010400     05 FILLER                  PIC X(28)  VALUE SPACE.           CCVSLB.1
+010500 PROCEDURE DIVISION.                                              CCVSLB.1
+010600 CCVSLBLM-CONTROL.                                                CCVSLB.1
+010700     PERFORM INITIALIZE-RPT.                                      CCVSLB.1
+010800     PERFORM READ-TARGET-LIST.                                    CCVSLB.1
+010900     PERFORM LOAD-ONE-TARGET UNTIL NO-MORE-TARGETS.               CCVSLB.1
+011000     PERFORM READ-DECK-LIST.                                      CCVSLB.1
+011100     PERFORM PROCESS-ONE-DECK UNTIL NO-MORE-DECKS.                CCVSLB.1
+011200     PERFORM FINALIZE-RPT.                                        CCVSLB.1
+011300     CLOSE    DECK-LIST TARGET-LIST LABEL-RPT.                    CCVSLB.1
+011400     STOP RUN.                                                    CCVSLB.1
+011500 INITIALIZE-RPT.                                                  CCVSLB.1
+011600     OPEN     INPUT DECK-LIST.                                    CCVSLB.1
+011700     OPEN     INPUT TARGET-LIST.                                  CCVSLB.1
+011800     OPEN     OUTPUT LABEL-RPT.                                   CCVSLB.1
+011900     WRITE    LABEL-RPT-REC FROM WS-HEAD-LINE.                    CCVSLB.1
+012000     WRITE    LABEL-RPT-REC FROM WS-HYPHEN-LINE.                  CCVSLB.1
+012100 READ-TARGET-LIST.                                                CCVSLB.1
+012200     READ     TARGET-LIST                                         CCVSLB.1
+012300         AT END MOVE "Y" TO WS-EOF-TARGETS                        CCVSLB.1
+012400     END-READ.                                                    CCVSLB.1
+012500 LOAD-ONE-TARGET.                                                 CCVSLB.1
+012600     IF       WS-TARGET-COUNT < 10                                CCVSLB.1
+012700              ADD 1 TO WS-TARGET-COUNT                            CCVSLB.1
+012800              MOVE TL-TARGET-NAME TO WS-T-NAME (WS-TARGET-COUNT)  CCVSLB.1
+012900              MOVE TL-SUPPORTS-C TO                               CCVSLB.1
+013000              WS-T-SUPPORTS-C (WS-TARGET-COUNT)                   CCVSLB.1
+013100              MOVE TL-SUPPORTS-G TO                               CCVSLB.1
+013200              WS-T-SUPPORTS-G (WS-TARGET-COUNT).                  CCVSLB.1
+013300     PERFORM  READ-TARGET-LIST.                                   CCVSLB.1
+013400 READ-DECK-LIST.                                                  CCVSLB.1
+013500     READ     DECK-LIST                                           CCVSLB.1
+013600         AT END MOVE "Y" TO WS-EOF-DECKS                          CCVSLB.1
+013700         NOT AT END MOVE DL-SOURCE-NAME TO WS-SOURCE-NAME         CCVSLB.1
+013800     END-READ.                                                    CCVSLB.1
+013900 PROCESS-ONE-DECK.                                                CCVSLB.1
+014000     MOVE     "N" TO WS-LABEL-FOUND WS-VALUEOF-FOUND.             CCVSLB.1
+014100     MOVE     SPACE TO WS-LABEL-INDICATOR WS-VALUEOF-INDICATOR.   CCVSLB.1
+014200     PERFORM  SCAN-ONE-DECK-SOURCE.                               CCVSLB.1
+014300     PERFORM  WRITE-DECK-MATRIX-ROW VARYING WS-TI FROM 1 BY 1     CCVSLB.1
+014400         UNTIL WS-TI > WS-TARGET-COUNT.                           CCVSLB.1
+014500     ADD      1 TO WS-DECK-COUNT.                                 CCVSLB.1
+014600     PERFORM  READ-DECK-LIST.                                     CCVSLB.1
+014700 SCAN-ONE-DECK-SOURCE.                                            CCVSLB.1
+014800     MOVE     "N" TO WS-EOF-SRC.                                  CCVSLB.1
+014900     OPEN     INPUT SRC-IN.                                       CCVSLB.1
+015000     PERFORM  SCAN-SRC-LINE UNTIL NO-MORE-SRC.                    CCVSLB.1
+015100     CLOSE    SRC-IN.                                             CCVSLB.1
+015200 SCAN-SRC-LINE.                                                   CCVSLB.1
+015300     READ     SRC-IN                                              CCVSLB.1
+015400         AT END MOVE "Y" TO WS-EOF-SRC                            CCVSLB.1
+015500         NOT AT END PERFORM CHECK-LINE-FOR-CLAUSES                CCVSLB.1
+015600     END-READ.                                                    CCVSLB.1
+015700 CHECK-LINE-FOR-CLAUSES.                                          CCVSLB.1
+015800     MOVE     1 TO WS-SCAN-POS.                                   CCVSLB.1
+015900     PERFORM  CHECK-LABEL-POS UNTIL WS-SCAN-POS > 60.             CCVSLB.1
+016000     MOVE     1 TO WS-SCAN-POS2.                                  CCVSLB.1
+016100     PERFORM  CHECK-VALUEOF-POS UNTIL WS-SCAN-POS2 > 65.          CCVSLB.1
+016200 CHECK-LABEL-POS.                                                 CCVSLB.1
+016300     IF       SRC-IN-REC (WS-SCAN-POS:13) EQUAL TO "LABEL RECORDS"CCVSLB.1
+016400              MOVE "Y" TO WS-LABEL-FOUND                          CCVSLB.1
+016500              MOVE SRC-IN-REC (7:1) TO WS-LABEL-INDICATOR.        CCVSLB.1
+016600     ADD      1 TO WS-SCAN-POS.                                   CCVSLB.1
+016700 CHECK-VALUEOF-POS.                                               CCVSLB.1
+016800     IF       SRC-IN-REC (WS-SCAN-POS2:8) EQUAL TO "VALUE OF"     CCVSLB.1
+016900              MOVE "Y" TO WS-VALUEOF-FOUND                        CCVSLB.1
+017000              MOVE SRC-IN-REC (7:1) TO WS-VALUEOF-INDICATOR.      CCVSLB.1
+017100     ADD      1 TO WS-SCAN-POS2.                                  CCVSLB.1
+017200 WRITE-DECK-MATRIX-ROW.                                           CCVSLB.1
+017300     MOVE     DL-DECK-NAME TO WS-ML-DECK.                         CCVSLB.1
+017400     MOVE     WS-T-NAME (WS-TI) TO WS-ML-TARGET.                  CCVSLB.1
+017500     MOVE     "NONE" TO WS-ML-LABELREC.                           CCVSLB.1
+017600     IF       DECK-HAS-LABEL-RECORDS                              CCVSLB.1
+017700              MOVE "STANDARD" TO WS-ML-LABELREC.                  CCVSLB.1
+017800     PERFORM  DETERMINE-VALUEOF-STATUS                            CCVSLB.1
+017850              THRU DETERMINE-VALUEOF-STATUS-EXIT.                 CCVSLB.1
+017900     WRITE    LABEL-RPT-REC FROM WS-MATRIX-LINE.                  CCVSLB.1
+018000     ADD      1 TO WS-ROW-COUNT.                                  CCVSLB.1
+018100 DETERMINE-VALUEOF-STATUS.                                        CCVSLB.1
+018200     MOVE     "ABSENT" TO WS-ML-VALUEOF.                          CCVSLB.1
+018300     MOVE     "NO VALUE OF CLAUSE IN DECK" TO WS-ML-NOTE.         CCVSLB.1
+018400     IF       NOT DECK-HAS-VALUE-OF                               CCVSLB.1
+018500              GO TO DETERMINE-VALUEOF-STATUS-EXIT.                CCVSLB.1
+018600     IF       WS-VALUEOF-INDICATOR EQUAL TO SPACE                 CCVSLB.1
+018700              MOVE "ENABLED" TO WS-ML-VALUEOF                     CCVSLB.1
+018800              MOVE "UNCONDITIONAL ON ALL TARGETS" TO WS-ML-NOTE   CCVSLB.1
+018900              GO TO DETERMINE-VALUEOF-STATUS-EXIT.                CCVSLB.1
+019000     IF       WS-VALUEOF-INDICATOR EQUAL TO "C"                   CCVSLB.1
+019100              MOVE "COND-C: VALUE OF IMPLEMENTOR-NAME" TO         CCVSLB.1
+019200              WS-ML-NOTE                                          CCVSLB.1
+019300              MOVE "DISABLED" TO WS-ML-VALUEOF                    CCVSLB.1
+019400              IF WS-T-SUPPORTS-C (WS-TI) EQUAL TO "Y"             CCVSLB.1
+019500                 MOVE "ENABLED" TO WS-ML-VALUEOF                  CCVSLB.1
+019600              GO TO DETERMINE-VALUEOF-STATUS-EXIT.                CCVSLB.1
+019700     IF       WS-VALUEOF-INDICATOR EQUAL TO "G"                   CCVSLB.1
+019800              MOVE "COND-G: ADDL VALUE OF CLAUSE" TO WS-ML-NOTE   CCVSLB.1
+019900              MOVE "DISABLED" TO WS-ML-VALUEOF                    CCVSLB.1
+020000              IF WS-T-SUPPORTS-G (WS-TI) EQUAL TO "Y"             CCVSLB.1
+020100                 MOVE "ENABLED" TO WS-ML-VALUEOF                  CCVSLB.1
+020200              GO TO DETERMINE-VALUEOF-STATUS-EXIT.                CCVSLB.1
+020300     MOVE     "ENABLED" TO WS-ML-VALUEOF.                         CCVSLB.1
+020400     MOVE     "UNRECOGNIZED INDICATOR" TO WS-ML-NOTE.             CCVSLB.1
+020500 DETERMINE-VALUEOF-STATUS-EXIT.                                   CCVSLB.1
+020600     EXIT.                                                        CCVSLB.1
+020700 FINALIZE-RPT.                                                    CCVSLB.1
+020800     WRITE    LABEL-RPT-REC FROM WS-HYPHEN-LINE.                  CCVSLB.1
+020900     MOVE     WS-DECK-COUNT TO WS-S-DECKS.                        CCVSLB.1
+021000     MOVE     WS-TARGET-COUNT TO WS-S-TARGETS.                    CCVSLB.1
+021100     MOVE     WS-ROW-COUNT TO WS-S-ROWS.                          CCVSLB.1
+021200     WRITE    LABEL-RPT-REC FROM WS-SUMMARY-LINE.                 CCVSLB.1
