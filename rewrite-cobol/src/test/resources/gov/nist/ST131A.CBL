@@ -0,0 +1,460 @@
+000100 IDENTIFICATION DIVISION.                                         ST1314.2
+000200 PROGRAM-ID.                                                      ST1314.2
+000300     ST131A.                                                      ST1314.2
+000400****************************************************************  ST1314.2
+000500*                                                              *  ST1314.2
+000600*    VALIDATION FOR:-                                       *     ST1314.2
+000700*                                                              *  ST1314.2
+000800*    "ON-SITE VALIDATION, NATIONAL INSTITUTE OF STD & TECH.     ".ST1314.2
+000900*                                                              *  ST1314.2
+001000*    "COBOL 85 VERSION 4.2, Apr  1993 SSVG                      ".ST1314.2
+001100*                                                              *  ST1314.2
+001200****************************************************************  ST1314.2
+001300*                                                              *  ST1314.2
+001400*      X-CARDS USED BY THIS PROGRAM ARE :-                  *     ST1314.2
+001500*                                                              *  ST1314.2
+001600*        X-55  - SYSTEM PRINTER NAME.                       *     ST1314.2
+001700*        X-82  - SOURCE COMPUTER NAME.                      *     ST1314.2
+001800*        X-83  - OBJECT COMPUTER NAME.                      *     ST1314.2
+001900*                                                              *  ST1314.2
+002000****************************************************************  ST1314.2
+002100*                                                              *  ST1314.2
+002200*    PROGRAM ST131A TESTS THE SEARCH AND SEARCH ALL STATEMENTS*   ST1314.2
+002300*    AGAINST AN OCCURS TABLE INDEXED BY KEY-1 THRU KEY-5, USING*  ST1314.2
+002400*    A PRODUCT-CODE RATE-LOOKUP TABLE LOADED AT PROGRAM START. *  ST1314.2
+002500*    BOTH SEQUENTIAL SEARCH AND BINARY SEARCH ALL ARE EXERCISED*  ST1314.2
+002600*    INCLUDING THE AT END AND WHEN PHRASES OF EACH.            *  ST1314.2
+002700*                                                              *  ST1314.2
+002800****************************************************************  ST1314.2
+002900                                                                  ST1314.2
+003000 ENVIRONMENT DIVISION.                                            ST1314.2
+003100 CONFIGURATION SECTION.                                           ST1314.2
+003200 SOURCE-COMPUTER.                                                 ST1314.2
+003300     XXXXX082.                                                    ST1314.2
+003400 OBJECT-COMPUTER.                                                 ST1314.2
+003500     XXXXX083.                                                    ST1314.2
+003600 INPUT-OUTPUT SECTION.                                            ST1314.2
+003700 FILE-CONTROL.                                                    ST1314.2
+003800     SELECT PRINT-FILE ASSIGN TO                                  ST1314.2
+003900     XXXXX055.                                                    ST1314.2
+004000 DATA DIVISION.                                                   ST1314.2
+004100 FILE SECTION.                                                    ST1314.2
+004200 FD  PRINT-FILE.                                                  ST1314.2
+004300 01  PRINT-REC PICTURE X(120).                                    ST1314.2
+004400 01  DUMMY-RECORD PICTURE X(120).                                 ST1314.2
+004500 WORKING-STORAGE SECTION.                                         ST1314.2
+004600 01  RATE-TABLE.                                                  ST1314.2
+004700     02  RATE-ENTRY OCCURS 10 TIMES                               ST1314.2
+004800             ASCENDING KEY IS KEY-1                               ST1314.2
+004900             INDEXED BY RATE-INDEX-1 RATE-INDEX-2.                ST1314.2
+005000         03  KEY-1             PIC 9(5).                          ST1314.2
+005100         03  KEY-2             PIC X(10).                         ST1314.2
+005200         03  KEY-3             PIC 9(3)V99.                       ST1314.2
+005300         03  KEY-4             PIC 9.                             ST1314.2
+005400         03  KEY-5             PIC X(5).                          ST1314.2
+005500 01  RATE-TABLE-VALUES.                                           ST1314.2
+005600     02 FILLER PIC X(26) VALUE "10001WIDGET    005011EAST ".      ST1314.2
+005700     02 FILLER PIC X(26) VALUE "10002BRACKET   010252WEST ".      ST1314.2
+005800     02 FILLER PIC X(26) VALUE "10003CONNECTOR 002991NORTH".      ST1314.2
+005900     02 FILLER PIC X(26) VALUE "10004FASTENER  000753SOUTH".      ST1314.2
+006000     02 FILLER PIC X(26) VALUE "10005GASKET    011991EAST ".      ST1314.2
+006100     02 FILLER PIC X(26) VALUE "10006HINGE     034502WEST ".      ST1314.2
+006200     02 FILLER PIC X(26) VALUE "10007INSULATOR 006121NORTH".      ST1314.2
+006300     02 FILLER PIC X(26) VALUE "10008JOINT     008993SOUTH".      ST1314.2
+006400     02 FILLER PIC X(26) VALUE "10009KEYPLATE  020012EAST ".      ST1314.2
+006500     02 FILLER PIC X(26) VALUE "10010LATCHSET  004250WEST ".      ST1314.2
+006600 01  RATE-TABLE-REDEF REDEFINES RATE-TABLE-VALUES.                ST1314.2
+006700     02  RT-FILL-ENTRY OCCURS 10 TIMES PIC X(26).                 ST1314.2
+006800 01  RATE-SUB               PIC 99     VALUE ZERO.                ST1314.2
+006900 01  WS-TARGET-KEY-1        PIC 9(5)   VALUE ZERO.                ST1314.2
+007000 01  TEST-RESULTS.                                                ST1314.2
+007100     02 FILLER                   PIC X      VALUE SPACE.          ST1314.2
+007200     02 FEATURE                  PIC X(20)  VALUE SPACE.          ST1314.2
+007300     02 FILLER                   PIC X      VALUE SPACE.          ST1314.2
+007400     02 P-OR-F                   PIC X(5)   VALUE SPACE.          ST1314.2
+007500     02 FILLER                   PIC X      VALUE SPACE.          ST1314.2
+007600     02  PAR-NAME.                                                ST1314.2
+007700       03 FILLER                 PIC X(19)  VALUE SPACE.          ST1314.2
+007800       03  PARDOT-X              PIC X      VALUE SPACE.          ST1314.2
+007900       03 DOTVALUE               PIC 99     VALUE ZERO.           ST1314.2
+008000     02 FILLER                   PIC X(8)   VALUE SPACE.          ST1314.2
+008100     02 RE-MARK                  PIC X(61).                       ST1314.2
+008200 01  TEST-COMPUTED.                                               ST1314.2
+008300     02 FILLER                   PIC X(30)  VALUE SPACE.          ST1314.2
+008400     02 FILLER                   PIC X(17)  VALUE                 ST1314.2
+008500            "       COMPUTED=".                                   ST1314.2
+008600     02 COMPUTED-X.                                               ST1314.2
+008700     03 COMPUTED-A               PIC X(20)  VALUE SPACE.          ST1314.2
+008800     03 COMPUTED-N               REDEFINES COMPUTED-A             ST1314.2
+008900                                 PIC -9(9).9(9).                  ST1314.2
+009000     03 COMPUTED-0V18 REDEFINES COMPUTED-A   PIC -.9(18).         ST1314.2
+009100     03 COMPUTED-4V14 REDEFINES COMPUTED-A   PIC -9(4).9(14).     ST1314.2
+009200     03 COMPUTED-14V4 REDEFINES COMPUTED-A   PIC -9(14).9(4).     ST1314.2
+009300     03       CM-18V0 REDEFINES COMPUTED-A.                       ST1314.2
+009400         04 COMPUTED-18V0                    PIC -9(18).          ST1314.2
+009500         04 FILLER                           PIC X.               ST1314.2
+009600     03 FILLER PIC X(50) VALUE SPACE.                             ST1314.2
+009700 01  TEST-CORRECT.                                                ST1314.2
+009800     02 FILLER PIC X(30) VALUE SPACE.                             ST1314.2
+009900     02 FILLER PIC X(17) VALUE "       CORRECT =".                ST1314.2
+010000     02 CORRECT-X.                                                ST1314.2
+010100     03 CORRECT-A                  PIC X(20) VALUE SPACE.         ST1314.2
+010200     03 CORRECT-N    REDEFINES CORRECT-A     PIC -9(9).9(9).      ST1314.2
+010300     03 CORRECT-0V18 REDEFINES CORRECT-A     PIC -.9(18).         ST1314.2
+010400     03 CORRECT-4V14 REDEFINES CORRECT-A     PIC -9(4).9(14).     ST1314.2
+010500     03 CORRECT-14V4 REDEFINES CORRECT-A     PIC -9(14).9(4).     ST1314.2
+010600     03      CR-18V0 REDEFINES CORRECT-A.                         ST1314.2
+010700         04 CORRECT-18V0                     PIC -9(18).          ST1314.2
+010800         04 FILLER                           PIC X.               ST1314.2
+010900     03 FILLER PIC X(2) VALUE SPACE.                              ST1314.2
+011000     03 COR-ANSI-REFERENCE             PIC X(48) VALUE SPACE.     ST1314.2
+011100 01  CCVS-C-1.                                                    ST1314.2
+011200     02 FILLER  PIC IS X(99)    VALUE IS " FEATURE              PAST1314.2
+011300-    "SS  PARAGRAPH-NAME                                          ST1314.2
+011400-    "       REMARKS".                                            ST1314.2
+011500     02 FILLER                     PIC X(20)    VALUE SPACE.      ST1314.2
+011600 01  CCVS-C-2.                                                    ST1314.2
+011700     02 FILLER                     PIC X        VALUE SPACE.      ST1314.2
+011800     02 FILLER                     PIC X(6)     VALUE "TESTED".   ST1314.2
+011900     02 FILLER                     PIC X(15)    VALUE SPACE.      ST1314.2
+012000     02 FILLER                     PIC X(4)     VALUE "FAIL".     ST1314.2
+012100     02 FILLER                     PIC X(94)    VALUE SPACE.      ST1314.2
+012200 01  REC-SKL-SUB                   PIC 9(2)     VALUE ZERO.       ST1314.2
+012300 01  REC-CT                        PIC 99       VALUE ZERO.       ST1314.2
+012400 01  DELETE-COUNTER                PIC 999      VALUE ZERO.       ST1314.2
+012500 01  ERROR-COUNTER                 PIC 999      VALUE ZERO.       ST1314.2
+012600 01  INSPECT-COUNTER               PIC 999      VALUE ZERO.       ST1314.2
+012700 01  PASS-COUNTER                  PIC 999      VALUE ZERO.       ST1314.2
+012800 01  TOTAL-ERROR                   PIC 999      VALUE ZERO.       ST1314.2
+012900 01  ERROR-HOLD                    PIC 999      VALUE ZERO.       ST1314.2
+013000 01  DUMMY-HOLD                    PIC X(120)   VALUE SPACE.      ST1314.2
+013100 01  RECORD-COUNT                  PIC 9(5)     VALUE ZERO.       ST1314.2
+013200 01  ANSI-REFERENCE                PIC X(48)    VALUE SPACES.     ST1314.2
+013300 01  CCVS-H-1.                                                    ST1314.2
+013400     02  FILLER                    PIC X(39)    VALUE SPACES.     ST1314.2
+013500     02  FILLER                    PIC X(42)    VALUE             ST1314.2
+013600     "OFFICIAL COBOL COMPILER VALIDATION SYSTEM".                 ST1314.2
+013700     02  FILLER                    PIC X(39)    VALUE SPACES.     ST1314.2
+013800 01  CCVS-H-2A.                                                   ST1314.2
+013900   02  FILLER                        PIC X(40)  VALUE SPACE.      ST1314.2
+014000   02  FILLER                        PIC X(7)   VALUE "CCVS85 ".  ST1314.2
+014100   02  FILLER                        PIC XXXX   VALUE             ST1314.2
+014200     "4.2 ".                                                      ST1314.2
+014300   02  FILLER                        PIC X(28)  VALUE             ST1314.2
+014400            " COPY - NOT FOR DISTRIBUTION".                       ST1314.2
+014500   02  FILLER                        PIC X(41)  VALUE SPACE.      ST1314.2
+014600                                                                  ST1314.2
+014700 01  CCVS-H-2B.                                                   ST1314.2
+014800   02  FILLER                        PIC X(15)  VALUE             ST1314.2
+014900            "TEST RESULT OF ".                                    ST1314.2
+015000   02  TEST-ID                       PIC X(9).                    ST1314.2
+015100   02  FILLER                        PIC X(4)   VALUE             ST1314.2
+015200            " IN ".                                               ST1314.2
+015300   02  FILLER                        PIC X(12)  VALUE             ST1314.2
+015400     " HIGH       ".                                              ST1314.2
+015500   02  FILLER                        PIC X(22)  VALUE             ST1314.2
+015600            " LEVEL VALIDATION FOR ".                             ST1314.2
+015700   02  FILLER                        PIC X(58)  VALUE             ST1314.2
+015800     "ON-SITE VALIDATION, NATIONAL INSTITUTE OF STD & TECH.     ".ST1314.2
+015900 01  CCVS-H-3.                                                    ST1314.2
+016000     02  FILLER                      PIC X(34)  VALUE             ST1314.2
+016100            " FOR OFFICIAL USE ONLY    ".                         ST1314.2
+016200     02  FILLER                      PIC X(58)  VALUE             ST1314.2
+016300     "COBOL 85 VERSION 4.2, Apr  1993 SSVG                      ".ST1314.2
+016400     02  FILLER                      PIC X(28)  VALUE             ST1314.2
+016500            "  COPYRIGHT   1985 ".                                ST1314.2
+016600 01  CCVS-E-1.                                                    ST1314.2
+016700     02 FILLER                       PIC X(52)  VALUE SPACE.      ST1314.2
+016800     02 FILLER  PIC X(14) VALUE IS "END OF TEST-  ".              ST1314.2
+016900     02 ID-AGAIN                     PIC X(9).                    ST1314.2
+017000     02 FILLER                       PIC X(45)  VALUE SPACES.     ST1314.2
+017100 01  CCVS-E-2.                                                    ST1314.2
+017200     02  FILLER                      PIC X(31)  VALUE SPACE.      ST1314.2
+017300     02  FILLER                      PIC X(21)  VALUE SPACE.      ST1314.2
+017400     02 CCVS-E-2-2.                                               ST1314.2
+017500         03 ERROR-TOTAL              PIC XXX    VALUE SPACE.      ST1314.2
+017600         03 FILLER                   PIC X      VALUE SPACE.      ST1314.2
+017700         03 ENDER-DESC               PIC X(44)  VALUE             ST1314.2
+017800            "ERRORS ENCOUNTERED".                                 ST1314.2
+017900 01  CCVS-E-3.                                                    ST1314.2
+018000     02  FILLER                      PIC X(22)  VALUE             ST1314.2
+018100            " FOR OFFICIAL USE ONLY".                             ST1314.2
+018200     02  FILLER                      PIC X(12)  VALUE SPACE.      ST1314.2
+018300     02  FILLER                      PIC X(58)  VALUE             ST1314.2
+018400     "ON-SITE VALIDATION, NATIONAL INSTITUTE OF STD & TECH.     ".ST1314.2
+018500     02  FILLER                      PIC X(13)  VALUE SPACE.      ST1314.2
+018600     02 FILLER                       PIC X(15)  VALUE             ST1314.2
+018700             " COPYRIGHT 1985".                                   ST1314.2
+018800 01  CCVS-E-4.                                                    ST1314.2
+018900     02 CCVS-E-4-1                   PIC XXX    VALUE SPACE.      ST1314.2
+019000     02 FILLER                       PIC X(4)   VALUE " OF ".     ST1314.2
+019100     02 CCVS-E-4-2                   PIC XXX    VALUE SPACE.      ST1314.2
+019200     02 FILLER                       PIC X(40)  VALUE             ST1314.2
+019300      "  TESTS WERE EXECUTED SUCCESSFULLY".                       ST1314.2
+019400 01  XXINFO.                                                      ST1314.2
+019500     02 FILLER                       PIC X(19)  VALUE             ST1314.2
+019600            "*** INFORMATION ***".                                ST1314.2
+019700     02 INFO-TEXT.                                                ST1314.2
+019800       04 FILLER                     PIC X(8)   VALUE SPACE.      ST1314.2
+019900       04 XXCOMPUTED                 PIC X(20).                   ST1314.2
+020000       04 FILLER                     PIC X(5)   VALUE SPACE.      ST1314.2
+020100       04 XXCORRECT                  PIC X(20).                   ST1314.2
+020200     02 INF-ANSI-REFERENCE           PIC X(48).                   ST1314.2
+020300 01  HYPHEN-LINE.                                                 ST1314.2
+020400     02 FILLER  PIC IS X VALUE IS SPACE.                          ST1314.2
+020500     02 FILLER  PIC IS X(65)    VALUE IS "*********************** ST1314.2
+020600-    "*****************************************".                 ST1314.2
+020700     02 FILLER  PIC IS X(54)    VALUE IS "*********************** ST1314.2
+020800-    "******************************".                            ST1314.2
+020900 01  CCVS-PGM-ID                     PIC X(9)   VALUE             ST1314.2
+021000     "ST131A".                                                    ST1314.2
+021100 PROCEDURE DIVISION.                                              ST1314.2
+021200 CCVS1 SECTION.                                                   ST1314.2
+021300 OPEN-FILES.                                                      ST1314.2
+021400     OPEN     OUTPUT PRINT-FILE.                                  ST1314.2
+021500     MOVE CCVS-PGM-ID TO TEST-ID. MOVE CCVS-PGM-ID TO ID-AGAIN.   ST1314.2
+021600     MOVE    SPACE TO TEST-RESULTS.                               ST1314.2
+021700     PERFORM  HEAD-ROUTINE THRU COLUMN-NAMES-ROUTINE.             ST1314.2
+021800     GO TO CCVS1-EXIT.                                            ST1314.2
+021900 CLOSE-FILES.                                                     ST1314.2
+022000     PERFORM END-ROUTINE THRU END-ROUTINE-13. CLOSE PRINT-FILE.   ST1314.2
+022100 TERMINATE-CCVS.                                                  ST1314.2
+022112     MOVE     ZERO TO RETURN-CODE.                                ST1314.2
+022124     IF       INSPECT-COUNTER NOT EQUAL TO ZERO                   ST1314.2
+022136              MOVE 4 TO RETURN-CODE.                              ST1314.2
+022148     IF       ERROR-COUNTER NOT EQUAL TO ZERO                     ST1314.2
+022160              MOVE 8 TO RETURN-CODE.                              ST1314.2
+022172     IF       DELETE-COUNTER NOT EQUAL TO ZERO                    ST1314.2
+022184              MOVE 16 TO RETURN-CODE.                             ST1314.2
+022200S    EXIT PROGRAM.                                                ST1314.2
+022300 TERMINATE-CALL.                                                  ST1314.2
+022400     STOP     RUN.                                                ST1314.2
+022500 INSPT. MOVE "INSPT" TO P-OR-F. ADD 1 TO INSPECT-COUNTER.         ST1314.2
+022600 PASS.  MOVE "PASS " TO P-OR-F.  ADD 1 TO PASS-COUNTER.           ST1314.2
+022700 FAIL.  MOVE "FAIL*" TO P-OR-F.  ADD 1 TO ERROR-COUNTER.          ST1314.2
+022800 DE-LETE.  MOVE "*****" TO P-OR-F.  ADD 1 TO DELETE-COUNTER.      ST1314.2
+022900     MOVE "****TEST DELETED****" TO RE-MARK.                      ST1314.2
+023000 PRINT-DETAIL.                                                    ST1314.2
+023100     IF REC-CT NOT EQUAL TO ZERO                                  ST1314.2
+023200             MOVE "." TO PARDOT-X                                 ST1314.2
+023300             MOVE REC-CT TO DOTVALUE.                             ST1314.2
+023400     MOVE     TEST-RESULTS TO PRINT-REC. PERFORM WRITE-LINE.      ST1314.2
+023500     IF P-OR-F EQUAL TO "FAIL*"  PERFORM WRITE-LINE               ST1314.2
+023600        PERFORM FAIL-ROUTINE THRU FAIL-ROUTINE-EX                 ST1314.2
+023700          ELSE PERFORM BAIL-OUT THRU BAIL-OUT-EX.                 ST1314.2
+023800     MOVE SPACE TO P-OR-F. MOVE SPACE TO COMPUTED-X.              ST1314.2
+023900     MOVE SPACE TO CORRECT-X.                                     ST1314.2
+024000     IF     REC-CT EQUAL TO ZERO  MOVE SPACE TO PAR-NAME.         ST1314.2
+024100     MOVE     SPACE TO RE-MARK.                                   ST1314.2
+024200 HEAD-ROUTINE.                                                    ST1314.2
+024300     MOVE CCVS-H-1  TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.  ST1314.2
+024400     MOVE CCVS-H-2A TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.  ST1314.2
+024500     MOVE CCVS-H-2B TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.  ST1314.2
+024600     MOVE CCVS-H-3  TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.  ST1314.2
+024700 COLUMN-NAMES-ROUTINE.                                            ST1314.2
+024800     MOVE CCVS-C-1 TO DUMMY-RECORD. PERFORM WRITE-LINE.           ST1314.2
+024900     MOVE CCVS-C-2 TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   ST1314.2
+025000     MOVE HYPHEN-LINE TO DUMMY-RECORD. PERFORM WRITE-LINE.        ST1314.2
+025100 END-ROUTINE.                                                     ST1314.2
+025200     MOVE HYPHEN-LINE TO DUMMY-RECORD. PERFORM WRITE-LINE 5 TIMES.ST1314.2
+025300 END-RTN-EXIT.                                                    ST1314.2
+025400     MOVE CCVS-E-1 TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   ST1314.2
+025500 END-ROUTINE-1.                                                   ST1314.2
+025600      ADD ERROR-COUNTER TO ERROR-HOLD ADD INSPECT-COUNTER TO      ST1314.2
+025700      ERROR-HOLD. ADD DELETE-COUNTER TO ERROR-HOLD.               ST1314.2
+025800      ADD PASS-COUNTER TO ERROR-HOLD.                             ST1314.2
+025900      IF PASS-COUNTER EQUAL TO ERROR-HOLD GO TO END-ROUTINE-12.   ST1314.2
+026000      MOVE PASS-COUNTER TO CCVS-E-4-1.                            ST1314.2
+026100      MOVE ERROR-HOLD TO CCVS-E-4-2.                              ST1314.2
+026200      MOVE CCVS-E-4 TO CCVS-E-2-2.                                ST1314.2
+026300      MOVE CCVS-E-2 TO DUMMY-RECORD PERFORM WRITE-LINE.           ST1314.2
+026400  END-ROUTINE-12.                                                 ST1314.2
+026500      MOVE "TEST(S) FAILED" TO ENDER-DESC.                        ST1314.2
+026600     IF       ERROR-COUNTER IS EQUAL TO ZERO                      ST1314.2
+026700         MOVE "NO " TO ERROR-TOTAL                                ST1314.2
+026800         ELSE                                                     ST1314.2
+026900         MOVE ERROR-COUNTER TO ERROR-TOTAL.                       ST1314.2
+027000     MOVE     CCVS-E-2 TO DUMMY-RECORD.                           ST1314.2
+027100     PERFORM WRITE-LINE.                                          ST1314.2
+027200 END-ROUTINE-13.                                                  ST1314.2
+027300     IF DELETE-COUNTER IS EQUAL TO ZERO                           ST1314.2
+027400         MOVE "NO " TO ERROR-TOTAL  ELSE                          ST1314.2
+027500         MOVE DELETE-COUNTER TO ERROR-TOTAL.                      ST1314.2
+027600     MOVE "TEST(S) DELETED     " TO ENDER-DESC.                   ST1314.2
+027700     MOVE CCVS-E-2 TO DUMMY-RECORD. PERFORM WRITE-LINE.           ST1314.2
+027800      IF   INSPECT-COUNTER EQUAL TO ZERO                          ST1314.2
+027900          MOVE "NO " TO ERROR-TOTAL                               ST1314.2
+028000      ELSE MOVE INSPECT-COUNTER TO ERROR-TOTAL.                   ST1314.2
+028100      MOVE "TEST(S) REQUIRE INSPECTION" TO ENDER-DESC.            ST1314.2
+028200      MOVE CCVS-E-2 TO DUMMY-RECORD. PERFORM WRITE-LINE.          ST1314.2
+028300     MOVE CCVS-E-3 TO DUMMY-RECORD. PERFORM WRITE-LINE.           ST1314.2
+028400 WRITE-LINE.                                                      ST1314.2
+028500     ADD 1 TO RECORD-COUNT.                                       ST1314.2
+028600     IF RECORD-COUNT GREATER 50                                   ST1314.2
+028700         MOVE DUMMY-RECORD TO DUMMY-HOLD                          ST1314.2
+028800         MOVE SPACE TO DUMMY-RECORD                               ST1314.2
+028900         WRITE DUMMY-RECORD AFTER ADVANCING PAGE                  ST1314.2
+029000         MOVE CCVS-C-1 TO DUMMY-RECORD PERFORM WRT-LN             ST1314.2
+029100         MOVE CCVS-C-2 TO DUMMY-RECORD PERFORM WRT-LN 2 TIMES     ST1314.2
+029200         MOVE HYPHEN-LINE TO DUMMY-RECORD PERFORM WRT-LN          ST1314.2
+029300         MOVE DUMMY-HOLD TO DUMMY-RECORD                          ST1314.2
+029400         MOVE ZERO TO RECORD-COUNT.                               ST1314.2
+029500     PERFORM WRT-LN.                                              ST1314.2
+029600 WRT-LN.                                                          ST1314.2
+029700     WRITE    DUMMY-RECORD AFTER ADVANCING 1 LINES.               ST1314.2
+029800     MOVE SPACE TO DUMMY-RECORD.                                  ST1314.2
+029900 BLANK-LINE-PRINT.                                                ST1314.2
+030000     PERFORM WRT-LN.                                              ST1314.2
+030100 FAIL-ROUTINE.                                                    ST1314.2
+030200     IF   COMPUTED-X NOT EQUAL TO SPACE GO TO FAIL-ROUTINE-WRITE. ST1314.2
+030300     IF     CORRECT-X NOT EQUAL TO SPACE GO TO FAIL-ROUTINE-WRITE.ST1314.2
+030400     MOVE   ANSI-REFERENCE TO INF-ANSI-REFERENCE.                 ST1314.2
+030500     MOVE  "NO FURTHER INFORMATION, SEE PROGRAM." TO INFO-TEXT.   ST1314.2
+030600     MOVE   XXINFO TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   ST1314.2
+030700     MOVE   SPACES TO INF-ANSI-REFERENCE.                         ST1314.2
+030800     GO TO  FAIL-ROUTINE-EX.                                      ST1314.2
+030900 FAIL-ROUTINE-WRITE.                                              ST1314.2
+031000     MOVE   TEST-COMPUTED TO PRINT-REC PERFORM WRITE-LINE         ST1314.2
+031100     MOVE   ANSI-REFERENCE TO COR-ANSI-REFERENCE.                 ST1314.2
+031200     MOVE   TEST-CORRECT TO PRINT-REC PERFORM WRITE-LINE 2 TIMES. ST1314.2
+031300     MOVE   SPACES TO COR-ANSI-REFERENCE.                         ST1314.2
+031400 FAIL-ROUTINE-EX. EXIT.                                           ST1314.2
+031500 BAIL-OUT.                                                        ST1314.2
+031600     IF     COMPUTED-A NOT EQUAL TO SPACE GO TO BAIL-OUT-WRITE.   ST1314.2
+031700     IF     CORRECT-A EQUAL TO SPACE GO TO BAIL-OUT-EX.           ST1314.2
+031800 BAIL-OUT-WRITE.                                                  ST1314.2
+031900     MOVE CORRECT-A TO XXCORRECT. MOVE COMPUTED-A TO XXCOMPUTED.  ST1314.2
+032000     MOVE   ANSI-REFERENCE TO INF-ANSI-REFERENCE.                 ST1314.2
+032100     MOVE   XXINFO TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   ST1314.2
+032200     MOVE   SPACES TO INF-ANSI-REFERENCE.                         ST1314.2
+032300 BAIL-OUT-EX. EXIT.                                               ST1314.2
+032400 CCVS1-EXIT.                                                      ST1314.2
+032500     EXIT.                                                        ST1314.2
+032600 SECT-ST131A-001 SECTION.                                         ST1314.2
+032700 TABLE-INIT-001.                                                  ST1314.2
+032800     MOVE "RATE TABLE INIT" TO FEATURE.                           ST1314.2
+032900     MOVE "TABLE-INIT-001" TO PAR-NAME.                           ST1314.2
+033000     MOVE RATE-TABLE-VALUES TO RATE-TABLE.                        ST1314.2
+033100     MOVE     10 TO CORRECT-N                                     ST1314.2
+033200     SET      RATE-INDEX-1 TO 1.                                  ST1314.2
+033300     MOVE     KEY-1 (RATE-INDEX-1) TO COMPUTED-N.                 ST1314.2
+033400     MOVE     10001 TO CORRECT-N.                                 ST1314.2
+033500     IF       COMPUTED-N EQUAL TO CORRECT-N                       ST1314.2
+033600              PERFORM PASS GO TO TABLE-WRITE-001.                 ST1314.2
+033700     MOVE     "TABLE NOT LOADED, KEY-1 (1) NOT 10001" TO RE-MARK. ST1314.2
+033800     PERFORM  FAIL.                                               ST1314.2
+033900 TABLE-WRITE-001.                                                 ST1314.2
+034000     PERFORM  PRINT-DETAIL.                                       ST1314.2
+034100 SEARCH-TEST-001.                                                 ST1314.2
+034200     MOVE "SEARCH SEQ MATCH" TO FEATURE.                          ST1314.2
+034300     MOVE "SEARCH-TEST-001" TO PAR-NAME.                          ST1314.2
+034400     SET      RATE-INDEX-1 TO 1.                                  ST1314.2
+034500     SEARCH   RATE-ENTRY                                          ST1314.2
+034600         AT END                                                   ST1314.2
+034700             MOVE "SEARCH DID NOT FIND KEY-2 = HINGE" TO RE-MARK  ST1314.2
+034800             PERFORM FAIL GO TO SEARCH-WRITE-001                  ST1314.2
+034900         WHEN KEY-2 (RATE-INDEX-1) EQUAL TO "HINGE     "          ST1314.2
+035000             MOVE KEY-1 (RATE-INDEX-1) TO COMPUTED-N              ST1314.2
+035100             MOVE 10006 TO CORRECT-N                              ST1314.2
+035200             IF COMPUTED-N EQUAL TO CORRECT-N                     ST1314.2
+035300                 PERFORM PASS GO TO SEARCH-WRITE-001              ST1314.2
+035400             MOVE "SEARCH FOUND HINGE AT WRONG ENTRY" TO RE-MARK  ST1314.2
+035500             PERFORM FAIL.                                        ST1314.2
+035600 SEARCH-WRITE-001.                                                ST1314.2
+035700     PERFORM  PRINT-DETAIL.                                       ST1314.2
+035800 SEARCH-TEST-002.                                                 ST1314.2
+035900     MOVE "SEARCH SEQ AT END" TO FEATURE.                         ST1314.2
+036000     MOVE "SEARCH-TEST-002" TO PAR-NAME.                          ST1314.2
+036100     SET      RATE-INDEX-1 TO 1.                                  ST1314.2
+036200     SEARCH   RATE-ENTRY                                          ST1314.2
+036300         AT END                                                   ST1314.2
+036400             PERFORM PASS GO TO SEARCH-WRITE-002                  ST1314.2
+036500         WHEN KEY-2 (RATE-INDEX-1) EQUAL TO "NOSUCHPART"          ST1314.2
+036600             MOVE "SEARCH MATCHED NONEXISTENT ENTRY" TO RE-MARK   ST1314.2
+036700             PERFORM FAIL.                                        ST1314.2
+036800 SEARCH-WRITE-002.                                                ST1314.2
+036900     PERFORM  PRINT-DETAIL.                                       ST1314.2
+037000 SEARCH-TEST-003.                                                 ST1314.2
+037100     MOVE "SEARCH SEQ VARYING" TO FEATURE.                        ST1314.2
+037200     MOVE "SEARCH-TEST-003" TO PAR-NAME.                          ST1314.2
+037300     SET      RATE-INDEX-1 TO 1.                                  ST1314.2
+037400     MOVE     ZERO TO RATE-SUB.                                   ST1314.2
+037500     SEARCH   RATE-ENTRY VARYING RATE-SUB                         ST1314.2
+037600         AT END                                                   ST1314.2
+037700             MOVE "SEARCH VARYING DID NOT FIND JOINT" TO RE-MARK  ST1314.2
+037800             PERFORM FAIL GO TO SEARCH-WRITE-003                  ST1314.2
+037900         WHEN KEY-2 (RATE-INDEX-1) EQUAL TO "JOINT     "          ST1314.2
+038000             MOVE RATE-SUB TO COMPUTED-N                          ST1314.2
+038100             MOVE 8 TO CORRECT-N                                  ST1314.2
+038200             IF COMPUTED-N EQUAL TO CORRECT-N                     ST1314.2
+038300                 PERFORM PASS GO TO SEARCH-WRITE-003              ST1314.2
+038400             MOVE "VARYING SUBSCRIPT NOT 8 AT JOINT" TO RE-MARK   ST1314.2
+038500             PERFORM FAIL.                                        ST1314.2
+038600 SEARCH-WRITE-003.                                                ST1314.2
+038700     PERFORM  PRINT-DETAIL.                                       ST1314.2
+038800 SEARCH-ALL-TEST-001.                                             ST1314.2
+038900     MOVE "SEARCH ALL MATCH" TO FEATURE.                          ST1314.2
+039000     MOVE "SEARCH-ALL-TEST-001" TO PAR-NAME.                      ST1314.2
+039100     MOVE     10004 TO WS-TARGET-KEY-1.                           ST1314.2
+039200     SEARCH   ALL RATE-ENTRY                                      ST1314.2
+039300         AT END                                                   ST1314.2
+039400             MOVE "SEARCH ALL DID NOT FIND KEY-1 10004" TO RE-MARKST1314.2
+039500             PERFORM FAIL GO TO SEARCH-ALL-WRITE-001              ST1314.2
+039600         WHEN KEY-1 (RATE-INDEX-1) EQUAL TO WS-TARGET-KEY-1       ST1314.2
+039700             MOVE KEY-2 (RATE-INDEX-1) TO COMPUTED-A              ST1314.2
+039800             MOVE "FASTENER  " TO CORRECT-A                       ST1314.2
+039900             IF COMPUTED-A EQUAL TO CORRECT-A                     ST1314.2
+040000                 PERFORM PASS GO TO SEARCH-ALL-WRITE-001          ST1314.2
+040100             MOVE "KEY-1 10004 NOT FASTENER" TO RE-MARK           ST1314.2
+040200             PERFORM FAIL.                                        ST1314.2
+040300 SEARCH-ALL-WRITE-001.                                            ST1314.2
+040400     PERFORM  PRINT-DETAIL.                                       ST1314.2
+040500 SEARCH-ALL-TEST-002.                                             ST1314.2
+040600     MOVE "SEARCH ALL NOT FOUND" TO FEATURE.                      ST1314.2
+040700     MOVE "SEARCH-ALL-TEST-002" TO PAR-NAME.                      ST1314.2
+040800     MOVE     99999 TO WS-TARGET-KEY-1.                           ST1314.2
+040900     SEARCH   ALL RATE-ENTRY                                      ST1314.2
+041000         AT END                                                   ST1314.2
+041100             PERFORM PASS GO TO SEARCH-ALL-WRITE-002              ST1314.2
+041200         WHEN KEY-1 (RATE-INDEX-1) EQUAL TO WS-TARGET-KEY-1       ST1314.2
+041300             MOVE "SEARCH ALL MATCHED NONEXISTENT KEY" TO RE-MARK ST1314.2
+041400             PERFORM FAIL.                                        ST1314.2
+041500 SEARCH-ALL-WRITE-002.                                            ST1314.2
+041600     PERFORM  PRINT-DETAIL.                                       ST1314.2
+041700 SEARCH-ALL-TEST-003.                                             ST1314.2
+041800     MOVE "SEARCH ALL FIRST" TO FEATURE.                          ST1314.2
+041900     MOVE "SEARCH-ALL-TEST-003" TO PAR-NAME.                      ST1314.2
+042000     MOVE     10001 TO WS-TARGET-KEY-1.                           ST1314.2
+042100     SEARCH   ALL RATE-ENTRY                                      ST1314.2
+042200         AT END                                                   ST1314.2
+042300             MOVE "SEARCH ALL DID NOT FIND FIRST KEY" TO RE-MARK  ST1314.2
+042400             PERFORM FAIL GO TO SEARCH-ALL-WRITE-003              ST1314.2
+042500         WHEN KEY-1 (RATE-INDEX-1) EQUAL TO WS-TARGET-KEY-1       ST1314.2
+042600             MOVE KEY-3 (RATE-INDEX-1) TO COMPUTED-N              ST1314.2
+042700             MOVE 5.01 TO CORRECT-N                               ST1314.2
+042800             IF COMPUTED-N EQUAL TO CORRECT-N                     ST1314.2
+042900                 PERFORM PASS GO TO SEARCH-ALL-WRITE-003          ST1314.2
+043000             MOVE "FIRST ENTRY RATE NOT 5.01" TO RE-MARK          ST1314.2
+043100             PERFORM FAIL.                                        ST1314.2
+043200 SEARCH-ALL-WRITE-003.                                            ST1314.2
+043300     PERFORM  PRINT-DETAIL.                                       ST1314.2
+043400 SEARCH-ALL-TEST-004.                                             ST1314.2
+043500     MOVE "SEARCH ALL LAST" TO FEATURE.                           ST1314.2
+043600     MOVE "SEARCH-ALL-TEST-004" TO PAR-NAME.                      ST1314.2
+043700     MOVE     10010 TO WS-TARGET-KEY-1.                           ST1314.2
+043800     SEARCH   ALL RATE-ENTRY                                      ST1314.2
+043900         AT END                                                   ST1314.2
+044000             MOVE "SEARCH ALL DID NOT FIND LAST KEY" TO RE-MARK   ST1314.2
+044100             PERFORM FAIL GO TO SEARCH-ALL-WRITE-004              ST1314.2
+044200         WHEN KEY-1 (RATE-INDEX-1) EQUAL TO WS-TARGET-KEY-1       ST1314.2
+044300             MOVE KEY-4 (RATE-INDEX-1) TO COMPUTED-N              ST1314.2
+044400             MOVE 0 TO CORRECT-N                                  ST1314.2
+044500             IF COMPUTED-N EQUAL TO CORRECT-N                     ST1314.2
+044600                 PERFORM PASS GO TO SEARCH-ALL-WRITE-004          ST1314.2
+044700             MOVE "LAST ENTRY KEY-4 NOT ZERO" TO RE-MARK          ST1314.2
+044800             PERFORM FAIL.                                        ST1314.2
+044900 SEARCH-ALL-WRITE-004.                                            ST1314.2
+045000     PERFORM  PRINT-DETAIL.                                       ST1314.2
+045100 CCVS-EXIT SECTION.                                               ST1314.2
+045200 CCVS-999999.                                                     ST1314.2
+045300     GO TO CLOSE-FILES.                                           ST1314.2
