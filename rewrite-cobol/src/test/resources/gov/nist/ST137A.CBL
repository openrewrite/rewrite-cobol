@@ -0,0 +1,373 @@
+000100 IDENTIFICATION DIVISION.                                         ST1374.2
+000200 PROGRAM-ID.                                                      ST1374.2
+000300     ST137A.                                                      ST1374.2
+000400**                                                              * ST1374.2
+000500**                                                              * ST1374.2
+000600**    VALIDATION FOR:-                                       *    ST1374.2
+000700**                                                              * ST1374.2
+000800*    "ON-SITE VALIDATION, NATIONAL INSTITUTE OF STD & TECH.     ".ST1374.2
+000900**                                                              * ST1374.2
+001000*    "COBOL 85 VERSION 4.2, Apr  1993 SSVG                      ".ST1374.2
+001100**                                                              * ST1374.2
+001200***************************************************************** ST1374.2
+001300**                                                              * ST1374.2
+001400**      X-CARDS USED BY THIS PROGRAM ARE :-                  *    ST1374.2
+001500**                                                              * ST1374.2
+001600**        X-55  - SYSTEM PRINTER NAME.                       *    ST1374.2
+001700**        X-82  - SOURCE COMPUTER NAME.                      *    ST1374.2
+001800**        X-83  - OBJECT COMPUTER NAME.                      *    ST1374.2
+001900**                                                              * ST1374.2
+002000***************************************************************** ST1374.2
+002100**                                                              * ST1374.2
+002200**    PROGRAM ST137A TESTS SPECIAL-NAMES CURRENCY SIGN AND      * ST1374.2
+002300**    DECIMAL-POINT IS COMMA, EDITING NUMERIC-EDITED MONEY      * ST1374.2
+002400**    FIELDS UNDER EUROPEAN-STYLE COMMA-DECIMAL CONFIGURATION   * ST1374.2
+002500**    TO CONFIRM THE TARGET RUNTIME HONORS THAT SPECIAL-NAMES   * ST1374.2
+002600**    COMBINATION.                                              * ST1374.2
+002700**                                                              * ST1374.2
+002800***************************************************************** ST1374.2
+002900                                                                  ST1374.2
+003000 ENVIRONMENT DIVISION.                                            ST1374.2
+003100 CONFIGURATION SECTION.                                           ST1374.2
+003200 SOURCE-COMPUTER.                                                 ST1374.2
+003300     XXXXX082.                                                    ST1374.2
+003400 OBJECT-COMPUTER.                                                 ST1374.2
+003500     XXXXX083.                                                    ST1374.2
+003600 SPECIAL-NAMES.                                                   ST1374.2
+003700     CURRENCY SIGN IS "#"                                         ST1374.2
+003800     DECIMAL-POINT IS COMMA.                                      ST1374.2
+003900 INPUT-OUTPUT SECTION.                                            ST1374.2
+004000 FILE-CONTROL.                                                    ST1374.2
+004100     SELECT PRINT-FILE ASSIGN TO                                  ST1374.2
+004200     XXXXX055.                                                    ST1374.2
+004300 DATA DIVISION.                                                   ST1374.2
+004400 FILE SECTION.                                                    ST1374.2
+004500 FD  PRINT-FILE.                                                  ST1374.2
+004600 01  PRINT-REC PICTURE X(120).                                    ST1374.2
+004700 01  DUMMY-RECORD PICTURE X(120).                                 ST1374.2
+004800 WORKING-STORAGE SECTION.                                         ST1374.2
+004900 01  WS-AMOUNT-1              PIC S9(5)V99 VALUE 1234,56.         ST1374.2
+005000 01  WS-AMOUNT-2              PIC S9(5)V99 VALUE 7,08.            ST1374.2
+005100 01  WS-EDIT-1                PIC #9.999,99.                      ST1374.2
+005200 01  WS-EDIT-2                PIC #9.999,99.                      ST1374.2
+005300 01  WS-SUM                   PIC S9(5)V99 VALUE ZERO.            ST1374.2
+005400 01  WS-SUM-EDIT              PIC #9.999,99.                      ST1374.2
+005500 01  TEST-RESULTS.                                                ST1374.2
+005600     02 FILLER                   PIC X      VALUE SPACE.          ST1374.2
+005700     02 FEATURE                  PIC X(20)  VALUE SPACE.          ST1374.2
+005800     02 FILLER                   PIC X      VALUE SPACE.          ST1374.2
+005900     02 P-OR-F                   PIC X(5)   VALUE SPACE.          ST1374.2
+006000     02 FILLER                   PIC X      VALUE SPACE.          ST1374.2
+006100     02  PAR-NAME.                                                ST1374.2
+006200       03 FILLER                 PIC X(19)  VALUE SPACE.          ST1374.2
+006300       03  PARDOT-X              PIC X      VALUE SPACE.          ST1374.2
+006400       03 DOTVALUE               PIC 99     VALUE ZERO.           ST1374.2
+006500     02 FILLER                   PIC X(8)   VALUE SPACE.          ST1374.2
+006600     02 RE-MARK                  PIC X(61).                       ST1374.2
+006700 01  TEST-COMPUTED.                                               ST1374.2
+006800     02 FILLER                   PIC X(30)  VALUE SPACE.          ST1374.2
+006900     02 FILLER                   PIC X(17)  VALUE                 ST1374.2
+007000            "       COMPUTED=".                                   ST1374.2
+007100     02 COMPUTED-X.                                               ST1374.2
+007200     03 COMPUTED-A               PIC X(20)  VALUE SPACE.          ST1374.2
+007300     03 COMPUTED-N               REDEFINES COMPUTED-A             ST1374.2
+007400                                 PIC -9(9).9(9).                  ST1374.2
+007500     03 COMPUTED-0V18 REDEFINES COMPUTED-A   PIC -.9(18).         ST1374.2
+007600     03 COMPUTED-4V14 REDEFINES COMPUTED-A   PIC -9(4).9(14).     ST1374.2
+007700     03 COMPUTED-14V4 REDEFINES COMPUTED-A   PIC -9(14).9(4).     ST1374.2
+007800     03       CM-18V0 REDEFINES COMPUTED-A.                       ST1374.2
+007900         04 COMPUTED-18V0                    PIC -9(18).          ST1374.2
+008000         04 FILLER                           PIC X.               ST1374.2
+008100     03 FILLER PIC X(50) VALUE SPACE.                             ST1374.2
+008200 01  TEST-CORRECT.                                                ST1374.2
+008300     02 FILLER PIC X(30) VALUE SPACE.                             ST1374.2
+008400     02 FILLER PIC X(17) VALUE "       CORRECT =".                ST1374.2
+008500     02 CORRECT-X.                                                ST1374.2
+008600     03 CORRECT-A                  PIC X(20) VALUE SPACE.         ST1374.2
+008700     03 CORRECT-N    REDEFINES CORRECT-A     PIC -9(9).9(9).      ST1374.2
+008800     03 CORRECT-0V18 REDEFINES CORRECT-A     PIC -.9(18).         ST1374.2
+008900     03 CORRECT-4V14 REDEFINES CORRECT-A     PIC -9(4).9(14).     ST1374.2
+009000     03 CORRECT-14V4 REDEFINES CORRECT-A     PIC -9(14).9(4).     ST1374.2
+009100     03      CR-18V0 REDEFINES CORRECT-A.                         ST1374.2
+009200         04 CORRECT-18V0                     PIC -9(18).          ST1374.2
+009300         04 FILLER                           PIC X.               ST1374.2
+009400     03 FILLER PIC X(2) VALUE SPACE.                              ST1374.2
+009500     03 COR-ANSI-REFERENCE             PIC X(48) VALUE SPACE.     ST1374.2
+009600 01  CCVS-C-1.                                                    ST1374.2
+009700     02 FILLER  PIC IS X(99)    VALUE IS " FEATURE              PAST1374.2
+009800-    "SS  PARAGRAPH-NAME                                          ST1374.2
+009900-    "       REMARKS".                                            ST1374.2
+010000     02 FILLER                     PIC X(20)    VALUE SPACE.      ST1374.2
+010100 01  CCVS-C-2.                                                    ST1374.2
+010200     02 FILLER                     PIC X        VALUE SPACE.      ST1374.2
+010300     02 FILLER                     PIC X(6)     VALUE "TESTED".   ST1374.2
+010400     02 FILLER                     PIC X(15)    VALUE SPACE.      ST1374.2
+010500     02 FILLER                     PIC X(4)     VALUE "FAIL".     ST1374.2
+010600     02 FILLER                     PIC X(94)    VALUE SPACE.      ST1374.2
+010700 01  REC-CT                        PIC 99       VALUE ZERO.       ST1374.2
+010800 01  DELETE-COUNTER                PIC 999      VALUE ZERO.       ST1374.2
+010900 01  ERROR-COUNTER                 PIC 999      VALUE ZERO.       ST1374.2
+011000 01  INSPECT-COUNTER               PIC 999      VALUE ZERO.       ST1374.2
+011100 01  PASS-COUNTER                  PIC 999      VALUE ZERO.       ST1374.2
+011200 01  TOTAL-ERROR                   PIC 999      VALUE ZERO.       ST1374.2
+011300 01  ERROR-HOLD                    PIC 999      VALUE ZERO.       ST1374.2
+011400 01  DUMMY-HOLD                    PIC X(120)   VALUE SPACE.      ST1374.2
+011500 01  RECORD-COUNT                  PIC 9(5)     VALUE ZERO.       ST1374.2
+011600 01  ANSI-REFERENCE                PIC X(48)    VALUE SPACES.     ST1374.2
+011700 01  CCVS-H-1.                                                    ST1374.2
+011800     02  FILLER                    PIC X(39)    VALUE SPACES.     ST1374.2
+011900     02  FILLER                    PIC X(42)    VALUE             ST1374.2
+012000     "OFFICIAL COBOL COMPILER VALIDATION SYSTEM".                 ST1374.2
+012100     02  FILLER                    PIC X(39)    VALUE SPACES.     ST1374.2
+012200 01  CCVS-H-2A.                                                   ST1374.2
+012300   02  FILLER                        PIC X(40)  VALUE SPACE.      ST1374.2
+012400   02  FILLER                        PIC X(7)   VALUE "CCVS85 ".  ST1374.2
+012500   02  FILLER                        PIC XXXX   VALUE             ST1374.2
+012600     "4.2 ".                                                      ST1374.2
+012700   02  FILLER                        PIC X(28)  VALUE             ST1374.2
+012800            " COPY - NOT FOR DISTRIBUTION".                       ST1374.2
+012900   02  FILLER                        PIC X(41)  VALUE SPACE.      ST1374.2
+013000                                                                  ST1374.2
+013100 01  CCVS-H-2B.                                                   ST1374.2
+013200   02  FILLER                        PIC X(15)  VALUE             ST1374.2
+013300            "TEST RESULT OF ".                                    ST1374.2
+013400   02  TEST-ID                       PIC X(9).                    ST1374.2
+013500   02  FILLER                        PIC X(4)   VALUE             ST1374.2
+013600            " IN ".                                               ST1374.2
+013700   02  FILLER                        PIC X(12)  VALUE             ST1374.2
+013800     " HIGH       ".                                              ST1374.2
+013900   02  FILLER                        PIC X(22)  VALUE             ST1374.2
+014000            " LEVEL VALIDATION FOR ".                             ST1374.2
+014100   02  FILLER                        PIC X(58)  VALUE             ST1374.2
+014200     "ON-SITE VALIDATION, NATIONAL INSTITUTE OF STD & TECH.     ".ST1374.2
+014300 01  CCVS-H-3.                                                    ST1374.2
+014400     02  FILLER                      PIC X(34)  VALUE             ST1374.2
+014500            " FOR OFFICIAL USE ONLY    ".                         ST1374.2
+014600     02  FILLER                      PIC X(58)  VALUE             ST1374.2
+014700     "COBOL 85 VERSION 4.2, Apr  1993 SSVG                      ".ST1374.2
+014800     02  FILLER                      PIC X(28)  VALUE             ST1374.2
+014900            "  COPYRIGHT   1985 ".                                ST1374.2
+015000 01  CCVS-E-1.                                                    ST1374.2
+015100     02 FILLER                       PIC X(52)  VALUE SPACE.      ST1374.2
+015200     02 FILLER  PIC X(14) VALUE IS "END OF TEST-  ".              ST1374.2
+015300     02 ID-AGAIN                     PIC X(9).                    ST1374.2
+015400     02 FILLER                       PIC X(45)  VALUE SPACES.     ST1374.2
+015500 01  CCVS-E-2.                                                    ST1374.2
+015600     02  FILLER                      PIC X(31)  VALUE SPACE.      ST1374.2
+015700     02  FILLER                      PIC X(21)  VALUE SPACE.      ST1374.2
+015800     02 CCVS-E-2-2.                                               ST1374.2
+015900         03 ERROR-TOTAL              PIC XXX    VALUE SPACE.      ST1374.2
+016000         03 FILLER                   PIC X      VALUE SPACE.      ST1374.2
+016100         03 ENDER-DESC               PIC X(44)  VALUE             ST1374.2
+016200            "ERRORS ENCOUNTERED".                                 ST1374.2
+016300 01  CCVS-E-3.                                                    ST1374.2
+016400     02  FILLER                      PIC X(22)  VALUE             ST1374.2
+016500            " FOR OFFICIAL USE ONLY".                             ST1374.2
+016600     02  FILLER                      PIC X(12)  VALUE SPACE.      ST1374.2
+016700     02  FILLER                      PIC X(58)  VALUE             ST1374.2
+016800     "ON-SITE VALIDATION, NATIONAL INSTITUTE OF STD & TECH.     ".ST1374.2
+016900     02  FILLER                      PIC X(13)  VALUE SPACE.      ST1374.2
+017000     02 FILLER                       PIC X(15)  VALUE             ST1374.2
+017100             " COPYRIGHT 1985".                                   ST1374.2
+017200 01  CCVS-E-4.                                                    ST1374.2
+017300     02 CCVS-E-4-1                   PIC XXX    VALUE SPACE.      ST1374.2
+017400     02 FILLER                       PIC X(4)   VALUE " OF ".     ST1374.2
+017500     02 CCVS-E-4-2                   PIC XXX    VALUE SPACE.      ST1374.2
+017600     02 FILLER                       PIC X(40)  VALUE             ST1374.2
+017700      "  TESTS WERE EXECUTED SUCCESSFULLY".                       ST1374.2
+017800 01  XXINFO.                                                      ST1374.2
+017900     02 FILLER                       PIC X(19)  VALUE             ST1374.2
+018000            "*** INFORMATION ***".                                ST1374.2
+018100     02 INFO-TEXT.                                                ST1374.2
+018200       04 FILLER                     PIC X(8)   VALUE SPACE.      ST1374.2
+018300       04 XXCOMPUTED                 PIC X(20).                   ST1374.2
+018400       04 FILLER                     PIC X(5)   VALUE SPACE.      ST1374.2
+018500       04 XXCORRECT                  PIC X(20).                   ST1374.2
+018600     02 INF-ANSI-REFERENCE           PIC X(48).                   ST1374.2
+018700 01  HYPHEN-LINE.                                                 ST1374.2
+018800     02 FILLER  PIC IS X VALUE IS SPACE.                          ST1374.2
+018900     02 FILLER  PIC IS X(65)    VALUE IS "*********************** ST1374.2
+019000-    "*****************************************".                 ST1374.2
+019100     02 FILLER  PIC IS X(54)    VALUE IS "*********************** ST1374.2
+019200-    "******************************".                            ST1374.2
+019300 01  CCVS-PGM-ID                     PIC X(9)   VALUE             ST1374.2
+019400     "ST137A".                                                    ST1374.2
+019500 PROCEDURE DIVISION.                                              ST1374.2
+019600 CCVS1 SECTION.                                                   ST1374.2
+019700 OPEN-FILES.                                                      ST1374.2
+019800     OPEN     OUTPUT PRINT-FILE.                                  ST1374.2
+019900     MOVE CCVS-PGM-ID TO TEST-ID. MOVE CCVS-PGM-ID TO ID-AGAIN.   ST1374.2
+020000     MOVE    SPACE TO TEST-RESULTS.                               ST1374.2
+020100     PERFORM  HEAD-ROUTINE THRU COLUMN-NAMES-ROUTINE.             ST1374.2
+020200     GO TO CCVS1-EXIT.                                            ST1374.2
+020300 CLOSE-FILES.                                                     ST1374.2
+020400     PERFORM END-ROUTINE THRU END-ROUTINE-13. CLOSE PRINT-FILE.   ST1374.2
+020500 TERMINATE-CCVS.                                                  ST1374.2
+020512     MOVE     ZERO TO RETURN-CODE.                                ST1374.2
+020524     IF       INSPECT-COUNTER NOT EQUAL TO ZERO                   ST1374.2
+020536              MOVE 4 TO RETURN-CODE.                              ST1374.2
+020548     IF       ERROR-COUNTER NOT EQUAL TO ZERO                     ST1374.2
+020560              MOVE 8 TO RETURN-CODE.                              ST1374.2
+020572     IF       DELETE-COUNTER NOT EQUAL TO ZERO                    ST1374.2
+020584              MOVE 16 TO RETURN-CODE.                             ST1374.2
+020600     STOP     RUN.                                                ST1374.2
+020700 TERMINATE-CALL.                                                  ST1374.2
+020800     STOP     RUN.                                                ST1374.2
+020900 INSPT. MOVE "INSPT" TO P-OR-F. ADD 1 TO INSPECT-COUNTER.         ST1374.2
+021000 PASS.  MOVE "PASS " TO P-OR-F.  ADD 1 TO PASS-COUNTER.           ST1374.2
+021100 FAIL.  MOVE "FAIL*" TO P-OR-F.  ADD 1 TO ERROR-COUNTER.          ST1374.2
+021200 DE-LETE.  MOVE "*****" TO P-OR-F.  ADD 1 TO DELETE-COUNTER.      ST1374.2
+021300     MOVE "****TEST DELETED****" TO RE-MARK.                      ST1374.2
+021400 PRINT-DETAIL.                                                    ST1374.2
+021500     IF REC-CT NOT EQUAL TO ZERO                                  ST1374.2
+021600             MOVE "." TO PARDOT-X                                 ST1374.2
+021700             MOVE REC-CT TO DOTVALUE.                             ST1374.2
+021800     MOVE     TEST-RESULTS TO PRINT-REC. PERFORM WRITE-LINE.      ST1374.2
+021900     IF P-OR-F EQUAL TO "FAIL*"  PERFORM WRITE-LINE               ST1374.2
+022000        PERFORM FAIL-ROUTINE THRU FAIL-ROUTINE-EX                 ST1374.2
+022100          ELSE PERFORM BAIL-OUT THRU BAIL-OUT-EX.                 ST1374.2
+022200     MOVE SPACE TO P-OR-F. MOVE SPACE TO COMPUTED-X.              ST1374.2
+022300     MOVE SPACE TO CORRECT-X.                                     ST1374.2
+022400     IF     REC-CT EQUAL TO ZERO  MOVE SPACE TO PAR-NAME.         ST1374.2
+022500     MOVE     SPACE TO RE-MARK.                                   ST1374.2
+022600 HEAD-ROUTINE.                                                    ST1374.2
+022700     MOVE CCVS-H-1  TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.  ST1374.2
+022800     MOVE CCVS-H-2A TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.  ST1374.2
+022900     MOVE CCVS-H-2B TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.  ST1374.2
+023000     MOVE CCVS-H-3  TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.  ST1374.2
+023100 COLUMN-NAMES-ROUTINE.                                            ST1374.2
+023200     MOVE CCVS-C-1 TO DUMMY-RECORD. PERFORM WRITE-LINE.           ST1374.2
+023300     MOVE CCVS-C-2 TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   ST1374.2
+023400     MOVE HYPHEN-LINE TO DUMMY-RECORD. PERFORM WRITE-LINE.        ST1374.2
+023500 END-ROUTINE.                                                     ST1374.2
+023600     MOVE HYPHEN-LINE TO DUMMY-RECORD. PERFORM WRITE-LINE 5 TIMES.ST1374.2
+023700 END-RTN-EXIT.                                                    ST1374.2
+023800     MOVE CCVS-E-1 TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   ST1374.2
+023900 END-ROUTINE-1.                                                   ST1374.2
+024000      ADD ERROR-COUNTER TO ERROR-HOLD ADD INSPECT-COUNTER TO      ST1374.2
+024100      ERROR-HOLD. ADD DELETE-COUNTER TO ERROR-HOLD.               ST1374.2
+024200      ADD PASS-COUNTER TO ERROR-HOLD.                             ST1374.2
+024300      IF PASS-COUNTER EQUAL TO ERROR-HOLD GO TO END-ROUTINE-12.   ST1374.2
+024400      MOVE PASS-COUNTER TO CCVS-E-4-1.                            ST1374.2
+024500      MOVE ERROR-HOLD TO CCVS-E-4-2.                              ST1374.2
+024600      MOVE CCVS-E-4 TO CCVS-E-2-2.                                ST1374.2
+024700      MOVE CCVS-E-2 TO DUMMY-RECORD PERFORM WRITE-LINE.           ST1374.2
+024800  END-ROUTINE-12.                                                 ST1374.2
+024900      MOVE "TEST(S) FAILED" TO ENDER-DESC.                        ST1374.2
+025000     IF       ERROR-COUNTER IS EQUAL TO ZERO                      ST1374.2
+025100         MOVE "NO " TO ERROR-TOTAL                                ST1374.2
+025200         ELSE                                                     ST1374.2
+025300         MOVE ERROR-COUNTER TO ERROR-TOTAL.                       ST1374.2
+025400     MOVE     CCVS-E-2 TO DUMMY-RECORD.                           ST1374.2
+025500     PERFORM WRITE-LINE.                                          ST1374.2
+025600 END-ROUTINE-13.                                                  ST1374.2
+025700     IF DELETE-COUNTER IS EQUAL TO ZERO                           ST1374.2
+025800         MOVE "NO " TO ERROR-TOTAL  ELSE                          ST1374.2
+025900         MOVE DELETE-COUNTER TO ERROR-TOTAL.                      ST1374.2
+026000     MOVE "TEST(S) DELETED     " TO ENDER-DESC.                   ST1374.2
+026100     MOVE CCVS-E-2 TO DUMMY-RECORD. PERFORM WRITE-LINE.           ST1374.2
+026200      IF   INSPECT-COUNTER EQUAL TO ZERO                          ST1374.2
+026300          MOVE "NO " TO ERROR-TOTAL                               ST1374.2
+026400      ELSE MOVE INSPECT-COUNTER TO ERROR-TOTAL.                   ST1374.2
+026500      MOVE "TEST(S) REQUIRE INSPECTION" TO ENDER-DESC.            ST1374.2
+026600      MOVE CCVS-E-2 TO DUMMY-RECORD. PERFORM WRITE-LINE.          ST1374.2
+026700     MOVE CCVS-E-3 TO DUMMY-RECORD. PERFORM WRITE-LINE.           ST1374.2
+026800 WRITE-LINE.                                                      ST1374.2
+026900     ADD 1 TO RECORD-COUNT.                                       ST1374.2
+027000     IF RECORD-COUNT GREATER 50                                   ST1374.2
+027100         MOVE DUMMY-RECORD TO DUMMY-HOLD                          ST1374.2
+027200         MOVE SPACE TO DUMMY-RECORD                               ST1374.2
+027300         WRITE DUMMY-RECORD AFTER ADVANCING PAGE                  ST1374.2
+027400         MOVE CCVS-C-1 TO DUMMY-RECORD PERFORM WRT-LN             ST1374.2
+027500         MOVE CCVS-C-2 TO DUMMY-RECORD PERFORM WRT-LN 2 TIMES     ST1374.2
+027600         MOVE HYPHEN-LINE TO DUMMY-RECORD PERFORM WRT-LN          ST1374.2
+027700         MOVE DUMMY-HOLD TO DUMMY-RECORD                          ST1374.2
+027800         MOVE ZERO TO RECORD-COUNT.                               ST1374.2
+027900     PERFORM WRT-LN.                                              ST1374.2
+028000 WRT-LN.                                                          ST1374.2
+028100     WRITE    DUMMY-RECORD AFTER ADVANCING 1 LINES.               ST1374.2
+028200     MOVE SPACE TO DUMMY-RECORD.                                  ST1374.2
+028300 BLANK-LINE-PRINT.                                                ST1374.2
+028400     PERFORM WRT-LN.                                              ST1374.2
+028500 FAIL-ROUTINE.                                                    ST1374.2
+028600     IF   COMPUTED-X NOT EQUAL TO SPACE GO TO FAIL-ROUTINE-WRITE. ST1374.2
+028700     IF     CORRECT-X NOT EQUAL TO SPACE GO TO FAIL-ROUTINE-WRITE.ST1374.2
+028800     MOVE   ANSI-REFERENCE TO INF-ANSI-REFERENCE.                 ST1374.2
+028900     MOVE  "NO FURTHER INFORMATION, SEE PROGRAM." TO INFO-TEXT.   ST1374.2
+029000     MOVE   XXINFO TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   ST1374.2
+029100     MOVE   SPACES TO INF-ANSI-REFERENCE.                         ST1374.2
+029200     GO TO  FAIL-ROUTINE-EX.                                      ST1374.2
+029300 FAIL-ROUTINE-WRITE.                                              ST1374.2
+029400     MOVE   TEST-COMPUTED TO PRINT-REC PERFORM WRITE-LINE         ST1374.2
+029500     MOVE   ANSI-REFERENCE TO COR-ANSI-REFERENCE.                 ST1374.2
+029600     MOVE   TEST-CORRECT TO PRINT-REC PERFORM WRITE-LINE 2 TIMES. ST1374.2
+029700     MOVE   SPACES TO COR-ANSI-REFERENCE.                         ST1374.2
+029800 FAIL-ROUTINE-EX. EXIT.                                           ST1374.2
+029900 BAIL-OUT.                                                        ST1374.2
+030000     IF     COMPUTED-A NOT EQUAL TO SPACE GO TO BAIL-OUT-WRITE.   ST1374.2
+030100     IF     CORRECT-A EQUAL TO SPACE GO TO BAIL-OUT-EX.           ST1374.2
+030200 BAIL-OUT-WRITE.                                                  ST1374.2
+030300     MOVE CORRECT-A TO XXCORRECT. MOVE COMPUTED-A TO XXCOMPUTED.  ST1374.2
+030400     MOVE   ANSI-REFERENCE TO INF-ANSI-REFERENCE.                 ST1374.2
+030500     MOVE   XXINFO TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   ST1374.2
+030600     MOVE   SPACES TO INF-ANSI-REFERENCE.                         ST1374.2
+030700 BAIL-OUT-EX. EXIT.                                               ST1374.2
+030800 CCVS1-EXIT.                                                      ST1374.2
+030900     EXIT.                                                        ST1374.2
+031000 SECT-ST137A-001 SECTION.                                         ST1374.2
+031100 CURR-TEST-001.                                                   ST1374.2
+031200     MOVE "CURRENCY SIGN BASIC" TO FEATURE.                       ST1374.2
+031300     MOVE "CURR-TEST-001" TO PAR-NAME.                            ST1374.2
+031400     MOVE WS-AMOUNT-1 TO WS-EDIT-1.                               ST1374.2
+031500     IF WS-EDIT-1 EQUAL TO "#1.234,56"                            ST1374.2
+031600               PERFORM PASS GO TO CURR-WRITE-001.                 ST1374.2
+031700     MOVE      WS-EDIT-1 TO COMPUTED-A.                           ST1374.2
+031800     MOVE      "#1.234,56" TO CORRECT-A.                          ST1374.2
+031900     MOVE      "CURRENCY SIGN DID NOT EDIT CORRECTLY" TO RE-MARK. ST1374.2
+032000     PERFORM   FAIL.                                              ST1374.2
+032100 CURR-WRITE-001.                                                  ST1374.2
+032200     PERFORM   PRINT-DETAIL.                                      ST1374.2
+032300 CURR-TEST-002.                                                   ST1374.2
+032400     MOVE "DECIMAL-POINT COMMA" TO FEATURE.                       ST1374.2
+032500     MOVE "CURR-TEST-002" TO PAR-NAME.                            ST1374.2
+032600     MOVE WS-AMOUNT-2 TO WS-EDIT-2.                               ST1374.2
+032700     IF WS-EDIT-2 EQUAL TO "#0.007,08"                            ST1374.2
+032800               PERFORM PASS GO TO CURR-WRITE-002.                 ST1374.2
+032900     MOVE      WS-EDIT-2 TO COMPUTED-A.                           ST1374.2
+033000     MOVE      "#0.007,08" TO CORRECT-A.                          ST1374.2
+033100     MOVE      "DECIMAL-POINT IS COMMA DID NOT EDIT CORRECTLY" TO ST1374.2
+033200               RE-MARK.                                           ST1374.2
+033300     PERFORM   FAIL.                                              ST1374.2
+033400 CURR-WRITE-002.                                                  ST1374.2
+033500     PERFORM   PRINT-DETAIL.                                      ST1374.2
+033600 CURR-TEST-003.                                                   ST1374.2
+033700     MOVE "COMMA-DECIMAL ARITHMETIC UNDER COMMA CONFIG" TO        ST1374.2
+033800         FEATURE.                                                 ST1374.2
+033900     MOVE "CURR-TEST-003" TO PAR-NAME.                            ST1374.2
+034000     ADD WS-AMOUNT-1 WS-AMOUNT-2 GIVING WS-SUM.                   ST1374.2
+034100     IF WS-SUM EQUAL TO 1241,64                                   ST1374.2
+034200               PERFORM PASS GO TO CURR-WRITE-003.                 ST1374.2
+034300     MOVE      WS-SUM TO COMPUTED-N.                              ST1374.2
+034400     MOVE      1241,64 TO CORRECT-N.                              ST1374.2
+034500     MOVE      "ADD UNDER COMMA CONFIGURATION GAVE WRONG RESULT"  ST1374.2
+034600               TO RE-MARK.                                        ST1374.2
+034700     PERFORM   FAIL.                                              ST1374.2
+034800 CURR-WRITE-003.                                                  ST1374.2
+034900     PERFORM   PRINT-DETAIL.                                      ST1374.2
+035000 CURR-TEST-004.                                                   ST1374.2
+035100     MOVE "CURRENCY SIGN EDIT OF SUMMED COMMA-DECIMAL FIELD" TO   ST1374.2
+035200         FEATURE.                                                 ST1374.2
+035300     MOVE "CURR-TEST-004" TO PAR-NAME.                            ST1374.2
+035400     MOVE WS-SUM TO WS-SUM-EDIT.                                  ST1374.2
+035500     IF WS-SUM-EDIT EQUAL TO "#1.241,64"                          ST1374.2
+035600               PERFORM PASS GO TO CURR-WRITE-004.                 ST1374.2
+035700     MOVE      WS-SUM-EDIT TO COMPUTED-A.                         ST1374.2
+035800     MOVE      "#1.241,64" TO CORRECT-A.                          ST1374.2
+035900     MOVE      "CURRENCY EDIT OF COMMA-DECIMAL SUM WAS WRONG" TO  ST1374.2
+036000               RE-MARK.                                           ST1374.2
+036100     PERFORM   FAIL.                                              ST1374.2
+036200 CURR-WRITE-004.                                                  ST1374.2
+036300     PERFORM   PRINT-DETAIL.                                      ST1374.2
+036400 CCVS-EXIT SECTION.                                               ST1374.2
+036500 CCVS-999999.                                                     ST1374.2
+036600     GO TO CLOSE-FILES.                                           ST1374.2
