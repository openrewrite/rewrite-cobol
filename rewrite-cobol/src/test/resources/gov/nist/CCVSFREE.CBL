@@ -0,0 +1,111 @@
+000100 IDENTIFICATION DIVISION.                                         CCVSFR.1
+000200 PROGRAM-ID.                                                      CCVSFR.1
+000300     CCVSFREE.                                                    CCVSFR.1
+000400**    FREE-DISK-SPACE PREFLIGHT CHECK.                            CCVSFR.1
+000500**    RUN ONCE AT THE START OF THE NIGHTLY BATCH, BEFORE ANY      CCVSFR.1
+000600**    NUCLEUS DECK OR UTILITY IN THE SUITE OPENS A WORK FILE.     CCVSFR.1
+000700**    READS AN OPERATOR-MAINTAINED CONTROL FILE GIVING, FOR EACH  CCVSFR.1
+000800**    WORK AREA THE FILE-HEAVY DECKS WRITE INTO, THE MINIMUM      CCVSFR.1
+000900**    NUMBER OF FREE KILOBYTES REQUIRED AND THE NUMBER ACTUALLY   CCVSFR.1
+001000**    AVAILABLE -- THE ACTUAL-AVAILABLE FIGURE IS POPULATED BY    CCVSFR.1
+001100**    THE JCL/SHELL WRAPPER THAT INVOKES THIS PROGRAM BEFORE THE  CCVSFR.1
+001200**    BATCH STEP IS SUBMITTED, SINCE COBOL HAS NO PORTABLE VERB   CCVSFR.1
+001300**    FOR INTERROGATING FREE SPACE ON A MOUNTED FILE SYSTEM.      CCVSFR.1
+001400**    IF ANY WORK AREA FALLS SHORT OF ITS MINIMUM, THE SHORTFALL  CCVSFR.1
+001500**    IS REPORTED AND THE NIGHTLY BATCH IS FAILED BEFORE THE      CCVSFR.1
+001600**    FIRST DECK IS EVER OPENED.                                  CCVSFR.1
+001700**                                                                CCVSFR.1
+001800**    INPUT SPACE-LIST IS ONE LINE PER WORK AREA: AN 8-CHARACTER  CCVSFR.1
+001900**    AREA NAME, THE MINIMUM REQUIRED FREE KILOBYTES, AND THE     CCVSFR.1
+002000**    ACTUAL FREE KILOBYTES CURRENTLY REPORTED FOR THAT AREA.     CCVSFR.1
+002100 ENVIRONMENT DIVISION.                                            CCVSFR.1
+002200 CONFIGURATION SECTION.                                           CCVSFR.1
+002300 SOURCE-COMPUTER.                                                 CCVSFR.1
+002400     XXXXX082.                                                    CCVSFR.1
+002500 OBJECT-COMPUTER.                                                 CCVSFR.1
+002600     XXXXX083.                                                    CCVSFR.1
+002700 INPUT-OUTPUT SECTION.                                            CCVSFR.1
+002800 FILE-CONTROL.                                                    CCVSFR.1
+002900     SELECT SPACE-LIST ASSIGN TO "SPACLIST"                       CCVSFR.1
+003000         ORGANIZATION IS LINE SEQUENTIAL.                         CCVSFR.1
+003100     SELECT FREE-RPT ASSIGN TO "FREERPT"                          CCVSFR.1
+003200         ORGANIZATION IS LINE SEQUENTIAL.                         CCVSFR.1
+003300 DATA DIVISION.                                                   CCVSFR.1
+003400 FILE SECTION.                                                    CCVSFR.1
+003500 FD  SPACE-LIST.                                                  CCVSFR.1
+003600 01  SPACE-LIST-REC.                                              CCVSFR.1
+003700     05 SL-AREA-NAME             PIC X(8).                        CCVSFR.1
+003800     05 FILLER                   PIC X.                           CCVSFR.1
+003900     05 SL-MINIMUM-KB            PIC 9(9).                        CCVSFR.1
+004000     05 FILLER                   PIC X.                           CCVSFR.1
+004100     05 SL-AVAILABLE-KB          PIC 9(9).                        CCVSFR.1
+004200 FD  FREE-RPT.                                                    CCVSFR.1
+004300 01  FREE-RPT-REC                PIC X(80).                       CCVSFR.1
+004400 WORKING-STORAGE SECTION.                                         CCVSFR.1
+004500 01  WS-EOF-AREAS                PIC X       VALUE "N".           CCVSFR.1
+004600     88 NO-MORE-AREAS                        VALUE "Y".           CCVSFR.1
+004700 01  WS-AREA-COUNT                PIC 9(3)   VALUE ZERO.          CCVSFR.1
+004800 01  WS-SHORTFALL-TOTAL           PIC 9(3)   VALUE ZERO.          CCVSFR.1
+004900 01  WS-SHORT-KB                  PIC S9(9)  VALUE ZERO.          CCVSFR.1
+005000 01  WS-HEAD-LINE.                                                CCVSFR.1
+005100     05 FILLER PIC X(9)  VALUE "AREA NAME".                       CCVSFR.1
+005200     05 FILLER PIC X(14) VALUE "MINIMUM-KB".                      CCVSFR.1
+005300     05 FILLER PIC X(14) VALUE "AVAILABLE-KB".                    CCVSFR.1
+005350     05 FILLER PIC X(13) VALUE "SHORTFALL-KB".                    CCVSFR.1
+005400     05 FILLER PIC X(30) VALUE "FINDING".                         CCVSFR.1
+005500 01  WS-HYPHEN-LINE               PIC X(80)  VALUE ALL "-".       CCVSFR.1
+005600 01  WS-DETAIL-LINE.                                              CCVSFR.1
+005700     05 WS-DT-AREA                PIC X(9).                       CCVSFR.1
+005800     05 WS-DT-MINIMUM             PIC ZZZ,ZZZ,ZZ9.                CCVSFR.1
+005900     05 FILLER                    PIC X(4)   VALUE SPACE.         CCVSFR.1
+006000     05 WS-DT-AVAILABLE           PIC ZZZ,ZZZ,ZZ9.                CCVSFR.1
+006100     05 FILLER                    PIC X(3)   VALUE SPACE.         CCVSFR.1
+006150     05 WS-DT-SHORTFALL           PIC ZZZ,ZZZ,ZZ9.                CCVSFR.1
+006170     05 FILLER                    PIC X(2)   VALUE SPACE.         CCVSFR.1
+006200     05 WS-DT-FINDING             PIC X(30).                      CCVSFR.1
+006300 01  WS-SUMMARY-LINE.                                             CCVSFR.1
+006400     05 FILLER              PIC X(14) VALUE "AREAS CHECKED=".     CCVSFR.1
+006500     05 WS-S-COUNT                PIC ZZ9.                        CCVSFR.1
+006600     05 FILLER                  PIC X(13)   VALUE "  SHORTFALLS=".CCVSFR.1
+006700     05 WS-S-SHORTFALL            PIC ZZ9.                        CCVSFR.1
+006800     05 FILLER                   PIC X(45)   VALUE SPACE.         CCVSFR.1
+006900 PROCEDURE DIVISION.                                              CCVSFR.1
+007000 CCVSFREE-CONTROL.                                                CCVSFR.1
+007100     PERFORM INITIALIZE-RPT.                                      CCVSFR.1
+007200     PERFORM READ-SPACE-LIST.                                     CCVSFR.1
+007300     PERFORM CHECK-ONE-AREA UNTIL NO-MORE-AREAS.                  CCVSFR.1
+007400     PERFORM FINALIZE-RPT.                                        CCVSFR.1
+007500     CLOSE SPACE-LIST FREE-RPT.                                   CCVSFR.1
+007600     MOVE ZERO TO RETURN-CODE.                                    CCVSFR.1
+007700     IF WS-SHORTFALL-TOTAL NOT EQUAL TO ZERO                      CCVSFR.1
+007800         MOVE 8 TO RETURN-CODE.                                   CCVSFR.1
+007900     STOP RUN.                                                    CCVSFR.1
+008000 INITIALIZE-RPT.                                                  CCVSFR.1
+008100     OPEN INPUT SPACE-LIST.                                       CCVSFR.1
+008200     OPEN OUTPUT FREE-RPT.                                        CCVSFR.1
+008300     WRITE FREE-RPT-REC FROM WS-HEAD-LINE.                        CCVSFR.1
+008400     WRITE FREE-RPT-REC FROM WS-HYPHEN-LINE.                      CCVSFR.1
+008500 READ-SPACE-LIST.                                                 CCVSFR.1
+008600     READ SPACE-LIST                                              CCVSFR.1
+008700         AT END MOVE "Y" TO WS-EOF-AREAS                          CCVSFR.1
+008800     END-READ.                                                    CCVSFR.1
+008900 CHECK-ONE-AREA.                                                  CCVSFR.1
+009000     ADD 1 TO WS-AREA-COUNT.                                      CCVSFR.1
+009100     MOVE SL-AREA-NAME TO WS-DT-AREA.                             CCVSFR.1
+009200     MOVE SL-MINIMUM-KB TO WS-DT-MINIMUM.                         CCVSFR.1
+009300     MOVE SL-AVAILABLE-KB TO WS-DT-AVAILABLE.                     CCVSFR.1
+009400     IF SL-AVAILABLE-KB IS GREATER THAN OR EQUAL TO SL-MINIMUM-KB CCVSFR.1
+009500         MOVE ZERO TO WS-SHORT-KB                                 CCVSFR.1
+009550         MOVE "OK" TO WS-DT-FINDING                               CCVSFR.1
+009600     ELSE                                                         CCVSFR.1
+009700         COMPUTE WS-SHORT-KB = SL-MINIMUM-KB - SL-AVAILABLE-KB    CCVSFR.1
+009800         MOVE "INSUFFICIENT FREE SPACE" TO WS-DT-FINDING          CCVSFR.1
+009900         ADD 1 TO WS-SHORTFALL-TOTAL.                             CCVSFR.1
+009950     MOVE WS-SHORT-KB TO WS-DT-SHORTFALL.                         CCVSFR.1
+010000     WRITE FREE-RPT-REC FROM WS-DETAIL-LINE.                      CCVSFR.1
+010100     PERFORM READ-SPACE-LIST.                                     CCVSFR.1
+010200 FINALIZE-RPT.                                                    CCVSFR.1
+010300     WRITE FREE-RPT-REC FROM WS-HYPHEN-LINE.                      CCVSFR.1
+010400     MOVE WS-AREA-COUNT TO WS-S-COUNT.                            CCVSFR.1
+010500     MOVE WS-SHORTFALL-TOTAL TO WS-S-SHORTFALL.                   CCVSFR.1
+010600     WRITE FREE-RPT-REC FROM WS-SUMMARY-LINE.                     CCVSFR.1
