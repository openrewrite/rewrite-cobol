@@ -0,0 +1,219 @@
+000100 IDENTIFICATION DIVISION.                                         CCVSXC.1
+000200 PROGRAM-ID.                                                      CCVSXC.1
+000300     CCVSXCHK.                                                    CCVSXC.1
+000400*    X-CARD CONFIGURATION CROSS-CHECK UTILITY.                    CCVSXC.1
+000500*    SCANS THE X-CARD COMMENT BLOCK OF EACH DECK NAMED IN THE     CCVSXC.1
+000600*    INPUT DECK-LIST (THE SAME "X-NN  DESCRIPTION" LINES          CCVSXC.1
+000700*    DOCUMENTED IN A DECK'S ENVIRONMENT DIVISION HEADER           CCVSXC.1
+000800*    COMMENTS) AND CROSS-CHECKS THE IMPLEMENTOR-NAME NUMBERS      CCVSXC.1
+000900*    THOSE COMMENTS DECLARE AGAINST THE ACTUAL XXXXXNNN/          CCVSXC.1
+001000*    XXXXPNNN/XXXXDNNN/XXXXGNNN TOKENS PRESENT IN THAT DECK'S     CCVSXC.1
+001100*    SELECT/FD ENTRIES, PRINTING A MISMATCH REPORT OF ANY         CCVSXC.1
+001200*    IMPLEMENTOR-NAME THAT IS DECLARED BUT NEVER REFERENCED, OR   CCVSXC.1
+001300*    REFERENCED BUT NEVER DECLARED, BEFORE A RE-TAILORED BATCH    CCVSXC.1
+001400*    IS SUBMITTED TO A NEW TARGET ENVIRONMENT.                    CCVSXC.1
+001500*                                                                 CCVSXC.1
+001600*    INPUT DECK-LIST IS ONE LINE PER DECK: AN 8-CHARACTER DECK    CCVSXC.1
+001700*    NAME FOLLOWED BY THE PATH TO THAT DECK'S COBOL SOURCE FILE.  CCVSXC.1
+001800 ENVIRONMENT DIVISION.                                            CCVSXC.1
+001900 CONFIGURATION SECTION.                                           CCVSXC.1
+002000 SOURCE-COMPUTER.                                                 CCVSXC.1
+002100     XXXXX082.                                                    CCVSXC.1
+002200 OBJECT-COMPUTER.                                                 CCVSXC.1
+002300     XXXXX083.                                                    CCVSXC.1
+002400 INPUT-OUTPUT SECTION.                                            CCVSXC.1
+002500 FILE-CONTROL.                                                    CCVSXC.1
+002600     SELECT DECK-LIST ASSIGN TO "DECKLIST"                        CCVSXC.1
+002700         ORGANIZATION IS LINE SEQUENTIAL.                         CCVSXC.1
+002800     SELECT XCHK-RPT ASSIGN TO "XCHKRPT"                          CCVSXC.1
+002900         ORGANIZATION IS LINE SEQUENTIAL.                         CCVSXC.1
+003000     SELECT SRC-IN ASSIGN TO WS-SOURCE-NAME                       CCVSXC.1
+003100         ORGANIZATION IS LINE SEQUENTIAL.                         CCVSXC.1
+003200 DATA DIVISION.                                                   CCVSXC.1
+003300 FILE SECTION.                                                    CCVSXC.1
+003400 FD  DECK-LIST.                                                   CCVSXC.1
+003500 01  DECK-LIST-REC.                                               CCVSXC.1
+003600     05 DL-DECK-NAME            PIC X(8).                         CCVSXC.1
+003700     05 FILLER                  PIC X.                            CCVSXC.1
+003800     05 DL-SOURCE-NAME          PIC X(60).                        CCVSXC.1
+003900 FD  XCHK-RPT.                                                    CCVSXC.1
+004000 01  XCHK-RPT-REC               PIC X(80).                        CCVSXC.1
+004100 FD  SRC-IN.                                                      CCVSXC.1
+004200 01  SRC-IN-REC                 PIC X(80).                        CCVSXC.1
+004300 WORKING-STORAGE SECTION.                                         CCVSXC.1
+004400 01  WS-SOURCE-NAME              PIC X(60).                       CCVSXC.1
+004500 01  WS-EOF-DECKS                PIC X       VALUE "N".           CCVSXC.1
+004600     88 NO-MORE-DECKS                        VALUE "Y".           CCVSXC.1
+004700 01  WS-EOF-SRC                  PIC X       VALUE "N".           CCVSXC.1
+004800     88 NO-MORE-SRC                          VALUE "Y".           CCVSXC.1
+004900 01  WS-DECK-COUNT                PIC 9(3)   VALUE ZERO.          CCVSXC.1
+005000 01  WS-CLEAN-COUNT               PIC 9(3)   VALUE ZERO.          CCVSXC.1
+005100 01  WS-MISMATCH-TOTAL            PIC 9(5)   VALUE ZERO.          CCVSXC.1
+005200 01  WS-MISMATCH-COUNT            PIC 9(3)   VALUE ZERO.          CCVSXC.1
+005300 01  WS-SCAN-POS                  PIC 9(2)   VALUE ZERO.          CCVSXC.1
+005400 01  WS-SCAN-POS2                 PIC 9(2)   VALUE ZERO.          CCVSXC.1
+005500 01  WS-2-DIGIT-ALPHA             PIC X(2).                       CCVSXC.1
+005600 01  WS-3-DIGIT-ALPHA             PIC X(3).                       CCVSXC.1
+005700 01  WS-NUM-CANDIDATE             PIC 9(3).                       CCVSXC.1
+005800 01  WS-AI                        PIC 9(2)   VALUE ZERO.          CCVSXC.1
+005900 01  WS-DI                        PIC 9(2)   VALUE ZERO.          CCVSXC.1
+006000 01  WS-DECLARED-COUNT            PIC 9(2)   VALUE ZERO.          CCVSXC.1
+006100 01  WS-DECLARED-TBL.                                             CCVSXC.1
+006200     02 WS-DECLARED-ENTRY OCCURS 40 TIMES.                        CCVSXC.1
+006300         03 WS-DECLARED-NUM      PIC 9(3).                        CCVSXC.1
+006400         03 WS-DECLARED-MATCHED  PIC X(1).                        CCVSXC.1
+006500 01  WS-ACTUAL-COUNT               PIC 9(2)  VALUE ZERO.          CCVSXC.1
+006600 01  WS-ACTUAL-TBL.                                               CCVSXC.1
+006700     02 WS-ACTUAL-ENTRY OCCURS 40 TIMES.                          CCVSXC.1
+006800         03 WS-ACTUAL-NUM        PIC 9(3).                        CCVSXC.1
+006900         03 WS-ACTUAL-MATCHED    PIC X(1).                        CCVSXC.1
+007000 01  WS-M-XNUM                    PIC 9(3).                       CCVSXC.1
+007100 01  WS-M-DESC                    PIC X(40).                      CCVSXC.1
+007200 01  WS-HEAD-LINE.                                                CCVSXC.1
+007300     05 FILLER PIC X(9)  VALUE "DECK NAME".                       CCVSXC.1
+007400     05 FILLER PIC X(6)  VALUE "X-NN".                            CCVSXC.1
+007500     05 FILLER PIC X(65) VALUE "FINDING".                         CCVSXC.1
+007600 01  WS-HYPHEN-LINE                PIC X(80)  VALUE ALL "-".      CCVSXC.1
+007700 01  WS-MISMATCH-LINE.                                            CCVSXC.1
+007800     05 WS-ML-NAME                 PIC X(9).                      CCVSXC.1
+007900     05 WS-ML-XNUM                 PIC ZZ9.                       CCVSXC.1
+008000     05 FILLER                     PIC X(3)   VALUE SPACE.        CCVSXC.1
+008100     05 WS-ML-DESC                 PIC X(40).                     CCVSXC.1
+008200     05 FILLER                     PIC X(25)  VALUE SPACE.        CCVSXC.1
+008300 01  WS-SUMMARY-LINE.                                             CCVSXC.1
+008400     05 FILLER              PIC X(17) VALUE "DECKS SCANNED=".     CCVSXC.1
+008500     05 WS-S-COUNT                PIC ZZ9.                        CCVSXC.1
+008600     05 FILLER                   PIC X(11)   VALUE "  CLEAN=".    CCVSXC.1
+008700     05 WS-S-CLEAN                PIC ZZ9.                        CCVSXC.1
+008800     05 FILLER                   PIC X(12)   VALUE "  MISMATCHES".CCVSXC.1
+008900     05 FILLER                   PIC X(1)    VALUE "=".           CCVSXC.1
+009000     05 WS-S-MISMATCH             PIC ZZZZ9.                      CCVSXC.1
+009100     05 FILLER                   PIC X(30)   VALUE SPACE.         CCVSXC.1
+009200 PROCEDURE DIVISION.                                              CCVSXC.1
+009300 CCVSXCHK-CONTROL.                                                CCVSXC.1
+009400     PERFORM INITIALIZE-RPT.                                      CCVSXC.1
+009500     PERFORM READ-DECK-LIST.                                      CCVSXC.1
+009600     PERFORM PROCESS-ONE-DECK UNTIL NO-MORE-DECKS.                CCVSXC.1
+009700     PERFORM FINALIZE-RPT.                                        CCVSXC.1
+009800     CLOSE DECK-LIST XCHK-RPT.                                    CCVSXC.1
+009900     STOP RUN.                                                    CCVSXC.1
+010000 INITIALIZE-RPT.                                                  CCVSXC.1
+010100     OPEN INPUT DECK-LIST.                                        CCVSXC.1
+010200     OPEN OUTPUT XCHK-RPT.                                        CCVSXC.1
+010300     WRITE XCHK-RPT-REC FROM WS-HEAD-LINE.                        CCVSXC.1
+010400     WRITE XCHK-RPT-REC FROM WS-HYPHEN-LINE.                      CCVSXC.1
+010500 READ-DECK-LIST.                                                  CCVSXC.1
+010600     READ DECK-LIST                                               CCVSXC.1
+010700         AT END MOVE "Y" TO WS-EOF-DECKS                          CCVSXC.1
+010800         NOT AT END MOVE DL-SOURCE-NAME TO WS-SOURCE-NAME         CCVSXC.1
+010900     END-READ.                                                    CCVSXC.1
+011000 PROCESS-ONE-DECK.                                                CCVSXC.1
+011100     MOVE ZERO TO WS-DECLARED-COUNT WS-ACTUAL-COUNT               CCVSXC.1
+011200         WS-MISMATCH-COUNT.                                       CCVSXC.1
+011300     PERFORM SCAN-ONE-DECK-SOURCE.                                CCVSXC.1
+011400     PERFORM MARK-ACTUAL-MATCHES.                                 CCVSXC.1
+011500     PERFORM WRITE-DECK-MISMATCHES.                               CCVSXC.1
+011600     ADD 1 TO WS-DECK-COUNT.                                      CCVSXC.1
+011700     ADD WS-MISMATCH-COUNT TO WS-MISMATCH-TOTAL.                  CCVSXC.1
+011800     IF WS-MISMATCH-COUNT EQUAL TO ZERO                           CCVSXC.1
+011900         ADD 1 TO WS-CLEAN-COUNT.                                 CCVSXC.1
+012000     PERFORM READ-DECK-LIST.                                      CCVSXC.1
+012100 SCAN-ONE-DECK-SOURCE.                                            CCVSXC.1
+012200     MOVE "N" TO WS-EOF-SRC.                                      CCVSXC.1
+012300     OPEN INPUT SRC-IN.                                           CCVSXC.1
+012400     PERFORM SCAN-SRC-LINE UNTIL NO-MORE-SRC.                     CCVSXC.1
+012500     CLOSE SRC-IN.                                                CCVSXC.1
+012600 SCAN-SRC-LINE.                                                   CCVSXC.1
+012700     READ SRC-IN                                                  CCVSXC.1
+012800         AT END MOVE "Y" TO WS-EOF-SRC                            CCVSXC.1
+012900         NOT AT END PERFORM EXTRACT-TOKENS-FROM-LINE              CCVSXC.1
+013000     END-READ.                                                    CCVSXC.1
+013100 EXTRACT-TOKENS-FROM-LINE.                                        CCVSXC.1
+013200     IF SRC-IN-REC (7:1) EQUAL TO "*"                             CCVSXC.1
+013300         PERFORM SCAN-FOR-X-CARD-REFS.                            CCVSXC.1
+013400     PERFORM SCAN-FOR-ASSIGN-TOKENS.                              CCVSXC.1
+013500 SCAN-FOR-X-CARD-REFS.                                            CCVSXC.1
+013600     MOVE 1 TO WS-SCAN-POS.                                       CCVSXC.1
+013700     PERFORM CHECK-X-CARD-POS UNTIL WS-SCAN-POS > 76.             CCVSXC.1
+013800 CHECK-X-CARD-POS.                                                CCVSXC.1
+013900     IF SRC-IN-REC (WS-SCAN-POS:2) EQUAL TO "X-"                  CCVSXC.1
+014000         AND SRC-IN-REC (WS-SCAN-POS + 2:1) IS NUMERIC            CCVSXC.1
+014100         AND SRC-IN-REC (WS-SCAN-POS + 3:1) IS NUMERIC            CCVSXC.1
+014200         MOVE SRC-IN-REC (WS-SCAN-POS + 2:2) TO WS-2-DIGIT-ALPHA  CCVSXC.1
+014300         MOVE WS-2-DIGIT-ALPHA TO WS-NUM-CANDIDATE                CCVSXC.1
+014400         PERFORM ADD-DECLARED-NUMBER.                             CCVSXC.1
+014500     ADD 1 TO WS-SCAN-POS.                                        CCVSXC.1
+014600 ADD-DECLARED-NUMBER.                                             CCVSXC.1
+014700     IF WS-DECLARED-COUNT < 40                                    CCVSXC.1
+014800         ADD 1 TO WS-DECLARED-COUNT                               CCVSXC.1
+014900         MOVE WS-NUM-CANDIDATE TO                                 CCVSXC.1
+015000                 WS-DECLARED-NUM (WS-DECLARED-COUNT)              CCVSXC.1
+015100         MOVE "N" TO WS-DECLARED-MATCHED (WS-DECLARED-COUNT).     CCVSXC.1
+015200 SCAN-FOR-ASSIGN-TOKENS.                                          CCVSXC.1
+015300     MOVE 1 TO WS-SCAN-POS2.                                      CCVSXC.1
+015400     PERFORM CHECK-ASSIGN-POS UNTIL WS-SCAN-POS2 > 73.            CCVSXC.1
+015500 CHECK-ASSIGN-POS.                                                CCVSXC.1
+015600     IF SRC-IN-REC (WS-SCAN-POS2:4) EQUAL TO "XXXX"               CCVSXC.1
+015700         AND SRC-IN-REC (WS-SCAN-POS2 + 5:1) IS NUMERIC           CCVSXC.1
+015800         AND SRC-IN-REC (WS-SCAN-POS2 + 6:1) IS NUMERIC           CCVSXC.1
+015900         AND SRC-IN-REC (WS-SCAN-POS2 + 7:1) IS NUMERIC           CCVSXC.1
+016000         AND (SRC-IN-REC (WS-SCAN-POS2 + 4:1) EQUAL TO "X"        CCVSXC.1
+016100           OR SRC-IN-REC (WS-SCAN-POS2 + 4:1) EQUAL TO "P"        CCVSXC.1
+016200           OR SRC-IN-REC (WS-SCAN-POS2 + 4:1) EQUAL TO "D"        CCVSXC.1
+016300           OR SRC-IN-REC (WS-SCAN-POS2 + 4:1) EQUAL TO "G")       CCVSXC.1
+016400         MOVE SRC-IN-REC (WS-SCAN-POS2 + 5:3) TO WS-3-DIGIT-ALPHA CCVSXC.1
+016500         MOVE WS-3-DIGIT-ALPHA TO WS-NUM-CANDIDATE                CCVSXC.1
+016600         PERFORM ADD-ACTUAL-NUMBER.                               CCVSXC.1
+016700     ADD 1 TO WS-SCAN-POS2.                                       CCVSXC.1
+016800 ADD-ACTUAL-NUMBER.                                               CCVSXC.1
+016900     IF WS-ACTUAL-COUNT < 40                                      CCVSXC.1
+017000         ADD 1 TO WS-ACTUAL-COUNT                                 CCVSXC.1
+017100         MOVE WS-NUM-CANDIDATE TO WS-ACTUAL-NUM (WS-ACTUAL-COUNT) CCVSXC.1
+017200         MOVE "N" TO WS-ACTUAL-MATCHED (WS-ACTUAL-COUNT).         CCVSXC.1
+017300 MARK-ACTUAL-MATCHES.                                             CCVSXC.1
+017400     PERFORM MARK-ONE-ACTUAL VARYING WS-AI FROM 1 BY 1            CCVSXC.1
+017500         UNTIL WS-AI > WS-ACTUAL-COUNT.                           CCVSXC.1
+017600 MARK-ONE-ACTUAL.                                                 CCVSXC.1
+017700     PERFORM TEST-ACTUAL-VS-DECLARED VARYING WS-DI FROM 1 BY 1    CCVSXC.1
+017800         UNTIL WS-DI > WS-DECLARED-COUNT.                         CCVSXC.1
+017900 TEST-ACTUAL-VS-DECLARED.                                         CCVSXC.1
+018000     IF WS-ACTUAL-NUM (WS-AI) EQUAL TO WS-DECLARED-NUM (WS-DI)    CCVSXC.1
+018100         MOVE "Y" TO WS-ACTUAL-MATCHED (WS-AI)                    CCVSXC.1
+018200         MOVE "Y" TO WS-DECLARED-MATCHED (WS-DI).                 CCVSXC.1
+018300 WRITE-DECK-MISMATCHES.                                           CCVSXC.1
+018400     PERFORM REPORT-UNDOCUMENTED VARYING WS-AI FROM 1 BY 1        CCVSXC.1
+018500         UNTIL WS-AI > WS-ACTUAL-COUNT.                           CCVSXC.1
+018600     PERFORM REPORT-UNUSED VARYING WS-DI FROM 1 BY 1              CCVSXC.1
+018700         UNTIL WS-DI > WS-DECLARED-COUNT.                         CCVSXC.1
+018800     IF WS-MISMATCH-COUNT EQUAL TO ZERO                           CCVSXC.1
+018900         PERFORM WRITE-CLEAN-LINE.                                CCVSXC.1
+019000 REPORT-UNDOCUMENTED.                                             CCVSXC.1
+019100     IF WS-ACTUAL-MATCHED (WS-AI) EQUAL TO "N"                    CCVSXC.1
+019200         MOVE WS-ACTUAL-NUM (WS-AI) TO WS-M-XNUM                  CCVSXC.1
+019300         MOVE "REFERENCED BUT NOT DECLARED ON X-CARD" TO WS-M-DESCCCVSXC.1
+019400         PERFORM WRITE-MISMATCH-LINE                              CCVSXC.1
+019500         ADD 1 TO WS-MISMATCH-COUNT.                              CCVSXC.1
+019600 REPORT-UNUSED.                                                   CCVSXC.1
+019700     IF WS-DECLARED-MATCHED (WS-DI) EQUAL TO "N"                  CCVSXC.1
+019800         MOVE WS-DECLARED-NUM (WS-DI) TO WS-M-XNUM                CCVSXC.1
+019900         MOVE "DECLARED ON X-CARD BUT NEVER REFERENCED" TO        CCVSXC.1
+020000                 WS-M-DESC                                        CCVSXC.1
+020100         PERFORM WRITE-MISMATCH-LINE                              CCVSXC.1
+020200         ADD 1 TO WS-MISMATCH-COUNT.                              CCVSXC.1
+020300 WRITE-MISMATCH-LINE.                                             CCVSXC.1
+020400     MOVE DL-DECK-NAME TO WS-ML-NAME.                             CCVSXC.1
+020500     MOVE WS-M-XNUM TO WS-ML-XNUM.                                CCVSXC.1
+020600     MOVE WS-M-DESC TO WS-ML-DESC.                                CCVSXC.1
+020700     WRITE XCHK-RPT-REC FROM WS-MISMATCH-LINE.                    CCVSXC.1
+020800 WRITE-CLEAN-LINE.                                                CCVSXC.1
+020900     MOVE DL-DECK-NAME TO WS-ML-NAME.                             CCVSXC.1
+021000     MOVE ZERO TO WS-ML-XNUM.                                     CCVSXC.1
+021100     MOVE "NO X-CARD MISMATCHES FOUND" TO WS-M-DESC.              CCVSXC.1
+021200     MOVE WS-M-DESC TO WS-ML-DESC.                                CCVSXC.1
+021300     WRITE XCHK-RPT-REC FROM WS-MISMATCH-LINE.                    CCVSXC.1
+021400 FINALIZE-RPT.                                                    CCVSXC.1
+021500     WRITE XCHK-RPT-REC FROM WS-HYPHEN-LINE.                      CCVSXC.1
+021600     MOVE WS-DECK-COUNT TO WS-S-COUNT.                            CCVSXC.1
+021700     MOVE WS-CLEAN-COUNT TO WS-S-CLEAN.                           CCVSXC.1
+021800     MOVE WS-MISMATCH-TOTAL TO WS-S-MISMATCH.                     CCVSXC.1
+021900     WRITE XCHK-RPT-REC FROM WS-SUMMARY-LINE.                     CCVSXC.1
