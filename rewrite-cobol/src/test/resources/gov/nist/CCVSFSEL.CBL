@@ -0,0 +1,157 @@
+000100 IDENTIFICATION DIVISION.                                         CCVSFS.1
+000200 PROGRAM-ID.                                                      CCVSFS.1
+000300     CCVSFSEL.                                                    CCVSFS.1
+000400 AUTHOR.                                                          CCVSFS.1
+000500     CCVS MAINTENANCE GROUP.                                      CCVSFS.1
+000600 INSTALLATION.                                                    CCVSFS.1
+000700     CCVS DECK LIBRARY.                                           CCVSFS.1
+000800 DATE-WRITTEN.                                                    CCVSFS.1
+000900     2026.                                                        CCVSFS.1
+001000 DATE-COMPILED.                                                   CCVSFS.1
+001100**    CONSOLIDATED FEATURE-AREA SELECTION TOOL FOR THE CCVS DECK  CCVSFS.1
+001200**    LIBRARY.  READS A DECK CATALOG (DECK NAME, FEATURE-AREA     CCVSFS.1
+001300**    TAG, SPOOL PATH - ONE LINE PER DECK) AND A ONE-LINE         CCVSFS.1
+001400**    REQUEST CARD NAMING THE FEATURE AREA TO SMOKE-CHECK, AND    CCVSFS.1
+001500**    WRITES OUT A DECK-LIST IN THE SAME FORMAT CCVSSCOR/CCVSLBLM CCVSFS.1
+001600**    ALREADY CONSUME, CONTAINING ONLY THE MATCHING DECKS.        CCVSFS.1
+001700**                                                                CCVSFS.1
+001800**    EACH DECK'S STRUCTURED FEATURE-AREA TAG IS DERIVED FROM THATCCVSFS.1
+001900**    DECK'S OWN HEADER COMMENT "VALIDATION FOR:-" DESCRIPTION.   CCVSFS.1
+002000**    THE CATALOG BELOW IS THE MAP OPERATIONS USES TO BUILD THE   CCVSFS.1
+002100**    DECKCAT CONTROL FILE THIS PROGRAM READS AT RUN TIME --      CCVSFS.1
+002200**    DECK NAME (8), FEATURE-AREA TAG (16), SPOOL PATH (60):      CCVSFS.1
+002300**                                                                CCVSFS.1
+002400**      SORT-MERGE       ST102A ST104A ST105A ST106A ST109A ST112MCCVSFS.1
+002500**                       ST113M ST114M ST115M ST122A ST125A ST127MCCVSFS.1
+002600**                       SM207A                                   CCVSFS.1
+002700**      RELATIVE-FILE    RL101A RL108A RL201A RL210A RL211A RL302MCCVSFS.1
+002800**      INDEXED-FILE     IC102A IX302M                            CCVSFS.1
+002900**      SEQUENTIAL-FILE  SQ202A SQ207M SQ209M SQ210M SQ211M SQ302MCCVSFS.1
+003000**      LANGUAGE-NUCLEUS ADDITIVE-REPLACE ST130A ST131A ST132A    CCVSFS.1
+003100**                       ST133A ST133M ST134A ST136A              CCVSFS.1
+003200**      REPORT-WRITER    ST135A                                   CCVSFS.1
+003300**      UTILITY          CCVSFLAG CCVSGOLD CCVSLBLM CCVSSCOR      CCVSFS.1
+003400**                       CCVSXCHK CCVSXVAL                        CCVSFS.1
+003500**                                                                CCVSFS.1
+003600**    REQUESTING FEATURE-AREA "ALL" (OR NO REQUEST CARD AT ALL)   CCVSFS.1
+003700**    SELECTS EVERY CATALOGED DECK, REPRODUCING A FULL RUN.  THE  CCVSFS.1
+003800**    SELECTION REPORT ALWAYS CARRIES A REMINDER THAT A SCOPED    CCVSFS.1
+003900**    SELECTION IS A SMOKE CHECK ONLY -- THE FULL CATALOG STILL   CCVSFS.1
+004000**    HAS TO RUN CLEAN BEFORE THE CHANGE IS ACCEPTED.             CCVSFS.1
+004100**                                                                CCVSFS.1
+004200**    MODIFICATION HISTORY.                                       CCVSFS.1
+004300**    2026  JWM  INITIAL VERSION.                                 CCVSFS.1
+004400 ENVIRONMENT DIVISION.                                            CCVSFS.1
+004500 CONFIGURATION SECTION.                                           CCVSFS.1
+004600 SOURCE-COMPUTER.                                                 CCVSFS.1
+004700     XXXXX082.                                                    CCVSFS.1
+004800 OBJECT-COMPUTER.                                                 CCVSFS.1
+004900     XXXXX083.                                                    CCVSFS.1
+005000 INPUT-OUTPUT SECTION.                                            CCVSFS.1
+005100 FILE-CONTROL.                                                    CCVSFS.1
+005200     SELECT FAREA-CARD ASSIGN TO "FAREACARD"                      CCVSFS.1
+005300         ORGANIZATION IS LINE SEQUENTIAL.                         CCVSFS.1
+005400     SELECT DECK-CATALOG ASSIGN TO "DECKCAT"                      CCVSFS.1
+005500         ORGANIZATION IS LINE SEQUENTIAL.                         CCVSFS.1
+005600     SELECT DECK-LIST ASSIGN TO "DECKLIST"                        CCVSFS.1
+005700         ORGANIZATION IS LINE SEQUENTIAL.                         CCVSFS.1
+005800     SELECT SELECT-RPT ASSIGN TO "FSELRPT"                        CCVSFS.1
+005900         ORGANIZATION IS LINE SEQUENTIAL.                         CCVSFS.1
+006000 DATA DIVISION.                                                   CCVSFS.1
+006100 FILE SECTION.                                                    CCVSFS.1
+006200 FD  FAREA-CARD.                                                  CCVSFS.1
+006300 01  FAREA-CARD-REC.                                              CCVSFS.1
+006400     05 FC-REQUESTED-AREA       PIC X(16).                        CCVSFS.1
+006500     05 FILLER                 PIC X(64).                         CCVSFS.1
+006600 FD  DECK-CATALOG.                                                CCVSFS.1
+006700 01  DECK-CATALOG-REC.                                            CCVSFS.1
+006800     05 DC-DECK-NAME            PIC X(8).                         CCVSFS.1
+006900     05 FILLER                  PIC X.                            CCVSFS.1
+007000     05 DC-FEATURE-AREA         PIC X(16).                        CCVSFS.1
+007100     05 FILLER                  PIC X.                            CCVSFS.1
+007200     05 DC-SPOOL-NAME           PIC X(60).                        CCVSFS.1
+007300 FD  DECK-LIST.                                                   CCVSFS.1
+007400 01  DECK-LIST-REC.                                               CCVSFS.1
+007500     05 DL-DECK-NAME            PIC X(8).                         CCVSFS.1
+007600     05 FILLER                  PIC X.                            CCVSFS.1
+007700     05 DL-SPOOL-NAME           PIC X(60).                        CCVSFS.1
+007800 FD  SELECT-RPT.                                                  CCVSFS.1
+007900 01  SELECT-RPT-REC             PIC X(80).                        CCVSFS.1
+008000 WORKING-STORAGE SECTION.                                         CCVSFS.1
+008100 01  WS-REQUESTED-AREA          PIC X(16)   VALUE "ALL".          CCVSFS.1
+008110 01  WS-DECK-LIST-LINE.                                           CCVSFS.1
+008120     05 WS-DL-DECK-NAME         PIC X(8).                         CCVSFS.1
+008130     05 FILLER                 PIC X       VALUE SPACE.           CCVSFS.1
+008140     05 WS-DL-SPOOL-NAME        PIC X(60).                        CCVSFS.1
+008200 01  WS-EOF-CATALOG             PIC X       VALUE "N".            CCVSFS.1
+008300     88 NO-MORE-CATALOG                     VALUE "Y".            CCVSFS.1
+008400 01  WS-CATALOG-COUNT           PIC 9(3)    VALUE ZERO.           CCVSFS.1
+008500 01  WS-SELECTED-COUNT          PIC 9(3)    VALUE ZERO.           CCVSFS.1
+008600 01  WS-SKIPPED-COUNT           PIC 9(3)    VALUE ZERO.           CCVSFS.1
+008700 01  WS-HEAD-LINE.                                                CCVSFS.1
+008800     05 FILLER PIC X(17) VALUE "FEATURE-AREA SEL=".               CCVSFS.1
+008900     05 WS-H-AREA             PIC X(16).                          CCVSFS.1
+009000     05 FILLER PIC X(47) VALUE SPACE.                             CCVSFS.1
+009100 01  WS-HYPHEN-LINE             PIC X(80)   VALUE ALL "-".        CCVSFS.1
+009200 01  WS-SUMMARY-LINE.                                             CCVSFS.1
+009300     05 FILLER PIC X(16) VALUE "CATALOG ENTRIES=".                CCVSFS.1
+009400     05 WS-S-CATALOG          PIC ZZ9.                            CCVSFS.1
+009500     05 FILLER PIC X(11) VALUE "  SELECTED=".                     CCVSFS.1
+009600     05 WS-S-SELECTED         PIC ZZ9.                            CCVSFS.1
+009700     05 FILLER PIC X(10) VALUE "  SKIPPED=".                      CCVSFS.1
+009800     05 WS-S-SKIPPED          PIC ZZ9.                            CCVSFS.1
+009900     05 FILLER PIC X(33) VALUE SPACE.                             CCVSFS.1
+010000 01  WS-REMINDER-LINE-1        PIC X(80) VALUE                    CCVSFS.1
+010100     "A SCOPED SELECTION IS A SMOKE CHECK ONLY.".                 CCVSFS.1
+010200 01  WS-REMINDER-LINE-2        PIC X(80) VALUE                    CCVSFS.1
+010300     "THE FULL CATALOG MUST STILL RUN CLEAN BEFORE THE CHANGE IS".CCVSFS.1
+010400 01  WS-REMINDER-LINE-3        PIC X(80) VALUE                    CCVSFS.1
+010500     "ACCEPTED INTO PRODUCTION.".                                 CCVSFS.1
+010600 PROCEDURE DIVISION.                                              CCVSFS.1
+010700 CCVSFSEL-CONTROL.                                                CCVSFS.1
+010800     PERFORM INITIALIZE-SEL.                                      CCVSFS.1
+010900     PERFORM READ-CATALOG.                                        CCVSFS.1
+011000     PERFORM PROCESS-ONE-ENTRY UNTIL NO-MORE-CATALOG.             CCVSFS.1
+011100     PERFORM FINALIZE-SEL.                                        CCVSFS.1
+011200     CLOSE DECK-CATALOG DECK-LIST SELECT-RPT.                     CCVSFS.1
+011300     STOP RUN.                                                    CCVSFS.1
+011400 INITIALIZE-SEL.                                                  CCVSFS.1
+011500     OPEN INPUT FAREA-CARD.                                       CCVSFS.1
+011600     READ FAREA-CARD                                              CCVSFS.1
+011700         AT END MOVE "ALL" TO WS-REQUESTED-AREA                   CCVSFS.1
+011800         NOT AT END MOVE FC-REQUESTED-AREA TO WS-REQUESTED-AREA   CCVSFS.1
+011900     END-READ.                                                    CCVSFS.1
+012000     CLOSE FAREA-CARD.                                            CCVSFS.1
+012100     OPEN INPUT DECK-CATALOG.                                     CCVSFS.1
+012200     OPEN OUTPUT DECK-LIST.                                       CCVSFS.1
+012300     OPEN OUTPUT SELECT-RPT.                                      CCVSFS.1
+012400     MOVE WS-REQUESTED-AREA TO WS-H-AREA.                         CCVSFS.1
+012500     WRITE SELECT-RPT-REC FROM WS-HEAD-LINE.                      CCVSFS.1
+012600     WRITE SELECT-RPT-REC FROM WS-HYPHEN-LINE.                    CCVSFS.1
+012700 READ-CATALOG.                                                    CCVSFS.1
+012800     READ DECK-CATALOG                                            CCVSFS.1
+012900         AT END MOVE "Y" TO WS-EOF-CATALOG                        CCVSFS.1
+013000     END-READ.                                                    CCVSFS.1
+013100 PROCESS-ONE-ENTRY.                                               CCVSFS.1
+013200     ADD 1 TO WS-CATALOG-COUNT.                                   CCVSFS.1
+013300     IF WS-REQUESTED-AREA EQUAL TO "ALL"                          CCVSFS.1
+013400             OR WS-REQUESTED-AREA EQUAL TO DC-FEATURE-AREA        CCVSFS.1
+013500         PERFORM WRITE-SELECTED-DECK                              CCVSFS.1
+013600         ADD 1 TO WS-SELECTED-COUNT                               CCVSFS.1
+013700     ELSE                                                         CCVSFS.1
+013800         ADD 1 TO WS-SKIPPED-COUNT                                CCVSFS.1
+013900     END-IF.                                                      CCVSFS.1
+014000     PERFORM READ-CATALOG.                                        CCVSFS.1
+014100 WRITE-SELECTED-DECK.                                             CCVSFS.1
+014200     MOVE DC-DECK-NAME TO WS-DL-DECK-NAME.                        CCVSFS.1
+014300     MOVE DC-SPOOL-NAME TO WS-DL-SPOOL-NAME.                      CCVSFS.1
+014400     WRITE DECK-LIST-REC FROM WS-DECK-LIST-LINE.                  CCVSFS.1
+014500 FINALIZE-SEL.                                                    CCVSFS.1
+014600     MOVE WS-CATALOG-COUNT TO WS-S-CATALOG.                       CCVSFS.1
+014700     MOVE WS-SELECTED-COUNT TO WS-S-SELECTED.                     CCVSFS.1
+014800     MOVE WS-SKIPPED-COUNT TO WS-S-SKIPPED.                       CCVSFS.1
+014900     WRITE SELECT-RPT-REC FROM WS-SUMMARY-LINE.                   CCVSFS.1
+015000     WRITE SELECT-RPT-REC FROM WS-HYPHEN-LINE.                    CCVSFS.1
+015100     WRITE SELECT-RPT-REC FROM WS-REMINDER-LINE-1.                CCVSFS.1
+015200     WRITE SELECT-RPT-REC FROM WS-REMINDER-LINE-2.                CCVSFS.1
+015300     WRITE SELECT-RPT-REC FROM WS-REMINDER-LINE-3.                CCVSFS.1
