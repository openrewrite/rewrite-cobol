@@ -50,7 +50,9 @@
 005000PFD  RAW-DATA.                                                    SQ2074.2
 005100P                                                                 SQ2074.2
 005200P01  RAW-DATA-SATZ.                                               SQ2074.2
-005300P    05  RAW-DATA-KEY        PIC X(6).                            SQ2074.2
+005300P    05  RAW-DATA-KEY.                                            SQ2074.2
+005310P        10  RDK-PGM-ID      PIC X(6).                            SQ2074.2
+005320P        10  RDK-DATE        PIC 9(6).                            SQ2074.2
 005400P    05  C-DATE              PIC 9(6).                            SQ2074.2
 005500P    05  C-TIME              PIC 9(8).                            SQ2074.2
 005600P    05  C-NO-OF-TESTS       PIC 99.                              SQ2074.2
@@ -231,13 +233,21 @@
 023100 CCVS1 SECTION.                                                   SQ2074.2
 023200 OPEN-FILES.                                                      SQ2074.2
 023300P    OPEN I-O RAW-DATA.                                           SQ2074.2
-023400P    MOVE CCVS-PGM-ID TO RAW-DATA-KEY.                            SQ2074.2
-023500P    READ RAW-DATA INVALID KEY GO TO END-E-1.                     SQ2074.2
+023310P    MOVE CCVS-PGM-ID TO RDK-PGM-ID.                              SQ2074.2
+023320P    ACCEPT RDK-DATE  FROM DATE.                                  SQ2074.2
+023330P    READ RAW-DATA INVALID KEY GO TO OPEN-RAW-NEW-1.              SQ2074.2
 023600P    MOVE "ABORTED " TO C-ABORT.                                  SQ2074.2
 023700P    ADD 1 TO C-NO-OF-TESTS.                                      SQ2074.2
 023800P    ACCEPT C-DATE  FROM DATE.                                    SQ2074.2
 023900P    ACCEPT C-TIME  FROM TIME.                                    SQ2074.2
 024000P    REWRITE RAW-DATA-SATZ INVALID KEY GO TO END-E-1.             SQ2074.2
+024010P    GO TO END-E-1.                                               SQ2074.2
+024020POPEN-RAW-NEW-1.                                                  SQ2074.2
+024030P    MOVE "ABORTED " TO C-ABORT.                                  SQ2074.2
+024040P    MOVE 1 TO C-NO-OF-TESTS.                                     SQ2074.2
+024050P    ACCEPT C-DATE  FROM DATE.                                    SQ2074.2
+024060P    ACCEPT C-TIME  FROM TIME.                                    SQ2074.2
+024070P    WRITE RAW-DATA-SATZ INVALID KEY GO TO END-E-1.               SQ2074.2
 024100PEND-E-1.                                                         SQ2074.2
 024200P    CLOSE RAW-DATA.                                              SQ2074.2
 024300     OPEN     OUTPUT PRINT-FILE.                                  SQ2074.2
@@ -248,7 +258,7 @@
 024800 CLOSE-FILES.                                                     SQ2074.2
 024900     PERFORM END-ROUTINE THRU END-ROUTINE-13. CLOSE PRINT-FILE.   SQ2074.2
 025000P    OPEN I-O RAW-DATA.                                           SQ2074.2
-025100P    MOVE CCVS-PGM-ID TO RAW-DATA-KEY.                            SQ2074.2
+025100P    MOVE CCVS-PGM-ID TO RDK-PGM-ID.                              SQ2074.2
 025200P    READ RAW-DATA INVALID KEY GO TO END-E-2.                     SQ2074.2
 025300P    MOVE "OK.     " TO C-ABORT.                                  SQ2074.2
 025400P    MOVE PASS-COUNTER TO C-OK.                                   SQ2074.2
@@ -260,6 +270,11 @@
 026000PEND-E-2.                                                         SQ2074.2
 026100P    CLOSE RAW-DATA.                                              SQ2074.2
 026200 TERMINATE-CCVS.                                                  SQ2074.2
+026216     MOVE     ZERO TO RETURN-CODE.                                SQ2074.2
+026232     IF       INSPECT-COUNTER NOT EQUAL TO ZERO                   SQ2074.2
+026248              MOVE 4 TO RETURN-CODE.                              SQ2074.2
+026264     IF       ERROR-COUNTER NOT EQUAL TO ZERO                     SQ2074.2
+026280              MOVE 8 TO RETURN-CODE.                              SQ2074.2
 026300S    EXIT PROGRAM.                                                SQ2074.2
 026400STERMINATE-CALL.                                                  SQ2074.2
 026500     STOP     RUN.                                                SQ2074.2
@@ -437,4 +452,4 @@
 043700     PERFORM BLANK-LINE-PRINT.                                    SQ2074.2
 043800 CCVS-EXIT SECTION.                                               SQ2074.2
 043900 CCVS-999999.                                                     SQ2074.2
-044000     GO TO CLOSE-FILES.                                           SQ2074.2
\ No newline at end of file
+044000     GO TO CLOSE-FILES.                                           SQ2074.2
