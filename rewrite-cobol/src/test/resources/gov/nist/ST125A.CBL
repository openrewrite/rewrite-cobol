@@ -176,259 +176,313 @@
 017600 01  ERROR-COUNTER                 PIC 999      VALUE ZERO.       ST1254.2
 017700 01  INSPECT-COUNTER               PIC 999      VALUE ZERO.       ST1254.2
 017800 01  PASS-COUNTER                  PIC 999      VALUE ZERO.       ST1254.2
-017900 01  TOTAL-ERROR                   PIC 999      VALUE ZERO.       ST1254.2
-018000 01  ERROR-HOLD                    PIC 999      VALUE ZERO.       ST1254.2
-018100 01  DUMMY-HOLD                    PIC X(120)   VALUE SPACE.      ST1254.2
-018200 01  RECORD-COUNT                  PIC 9(5)     VALUE ZERO.       ST1254.2
-018300 01  ANSI-REFERENCE                PIC X(48)    VALUE SPACES.     ST1254.2
-018400 01  CCVS-H-1.                                                    ST1254.2
-018500     02  FILLER                    PIC X(39)    VALUE SPACES.     ST1254.2
-018600     02  FILLER                    PIC X(42)    VALUE             ST1254.2
-018700     "OFFICIAL COBOL COMPILER VALIDATION SYSTEM".                 ST1254.2
+017900 01  SORT1-COUNT                  PIC 9(3)     VALUE ZERO.        ST1254.2
+018000 01  SORT2-COUNT                  PIC 9(3)     VALUE ZERO.        ST1254.2
+018100 01  SORT3-COUNT                  PIC 9(3)     VALUE ZERO.        ST1254.2
+018200 01  TOTAL-ERROR                   PIC 999      VALUE ZERO.       ST1254.2
+018300 01  ERROR-HOLD                    PIC 999      VALUE ZERO.       ST1254.2
+018400 01  DUMMY-HOLD                    PIC X(120)   VALUE SPACE.      ST1254.2
+018500 01  RECORD-COUNT                  PIC 9(5)     VALUE ZERO.       ST1254.2
+018600 01  ANSI-REFERENCE                PIC X(48)    VALUE SPACES.     ST1254.2
+018700 01  CCVS-H-1.                                                    ST1254.2
 018800     02  FILLER                    PIC X(39)    VALUE SPACES.     ST1254.2
-018900 01  CCVS-H-2A.                                                   ST1254.2
-019000   02  FILLER                        PIC X(40)  VALUE SPACE.      ST1254.2
-019100   02  FILLER                        PIC X(7)   VALUE "CCVS85 ".  ST1254.2
-019200   02  FILLER                        PIC XXXX   VALUE             ST1254.2
-019300     "4.2 ".                                                      ST1254.2
-019400   02  FILLER                        PIC X(28)  VALUE             ST1254.2
-019500            " COPY - NOT FOR DISTRIBUTION".                       ST1254.2
-019600   02  FILLER                        PIC X(41)  VALUE SPACE.      ST1254.2
-019700                                                                  ST1254.2
-019800 01  CCVS-H-2B.                                                   ST1254.2
-019900   02  FILLER                        PIC X(15)  VALUE             ST1254.2
-020000            "TEST RESULT OF ".                                    ST1254.2
-020100   02  TEST-ID                       PIC X(9).                    ST1254.2
-020200   02  FILLER                        PIC X(4)   VALUE             ST1254.2
-020300            " IN ".                                               ST1254.2
-020400   02  FILLER                        PIC X(12)  VALUE             ST1254.2
-020500     " HIGH       ".                                              ST1254.2
-020600   02  FILLER                        PIC X(22)  VALUE             ST1254.2
-020700            " LEVEL VALIDATION FOR ".                             ST1254.2
-020800   02  FILLER                        PIC X(58)  VALUE             ST1254.2
-020900     "ON-SITE VALIDATION, NATIONAL INSTITUTE OF STD & TECH.     ".ST1254.2
-021000 01  CCVS-H-3.                                                    ST1254.2
-021100     02  FILLER                      PIC X(34)  VALUE             ST1254.2
-021200            " FOR OFFICIAL USE ONLY    ".                         ST1254.2
-021300     02  FILLER                      PIC X(58)  VALUE             ST1254.2
-021400     "COBOL 85 VERSION 4.2, Apr  1993 SSVG                      ".ST1254.2
-021500     02  FILLER                      PIC X(28)  VALUE             ST1254.2
-021600            "  COPYRIGHT   1985 ".                                ST1254.2
-021700 01  CCVS-E-1.                                                    ST1254.2
-021800     02 FILLER                       PIC X(52)  VALUE SPACE.      ST1254.2
-021900     02 FILLER  PIC X(14) VALUE IS "END OF TEST-  ".              ST1254.2
-022000     02 ID-AGAIN                     PIC X(9).                    ST1254.2
-022100     02 FILLER                       PIC X(45)  VALUE SPACES.     ST1254.2
-022200 01  CCVS-E-2.                                                    ST1254.2
-022300     02  FILLER                      PIC X(31)  VALUE SPACE.      ST1254.2
-022400     02  FILLER                      PIC X(21)  VALUE SPACE.      ST1254.2
-022500     02 CCVS-E-2-2.                                               ST1254.2
-022600         03 ERROR-TOTAL              PIC XXX    VALUE SPACE.      ST1254.2
-022700         03 FILLER                   PIC X      VALUE SPACE.      ST1254.2
-022800         03 ENDER-DESC               PIC X(44)  VALUE             ST1254.2
-022900            "ERRORS ENCOUNTERED".                                 ST1254.2
-023000 01  CCVS-E-3.                                                    ST1254.2
-023100     02  FILLER                      PIC X(22)  VALUE             ST1254.2
-023200            " FOR OFFICIAL USE ONLY".                             ST1254.2
-023300     02  FILLER                      PIC X(12)  VALUE SPACE.      ST1254.2
-023400     02  FILLER                      PIC X(58)  VALUE             ST1254.2
-023500     "ON-SITE VALIDATION, NATIONAL INSTITUTE OF STD & TECH.     ".ST1254.2
-023600     02  FILLER                      PIC X(13)  VALUE SPACE.      ST1254.2
-023700     02 FILLER                       PIC X(15)  VALUE             ST1254.2
-023800             " COPYRIGHT 1985".                                   ST1254.2
-023900 01  CCVS-E-4.                                                    ST1254.2
-024000     02 CCVS-E-4-1                   PIC XXX    VALUE SPACE.      ST1254.2
-024100     02 FILLER                       PIC X(4)   VALUE " OF ".     ST1254.2
-024200     02 CCVS-E-4-2                   PIC XXX    VALUE SPACE.      ST1254.2
-024300     02 FILLER                       PIC X(40)  VALUE             ST1254.2
-024400      "  TESTS WERE EXECUTED SUCCESSFULLY".                       ST1254.2
-024500 01  XXINFO.                                                      ST1254.2
-024600     02 FILLER                       PIC X(19)  VALUE             ST1254.2
-024700            "*** INFORMATION ***".                                ST1254.2
-024800     02 INFO-TEXT.                                                ST1254.2
-024900       04 FILLER                     PIC X(8)   VALUE SPACE.      ST1254.2
-025000       04 XXCOMPUTED                 PIC X(20).                   ST1254.2
-025100       04 FILLER                     PIC X(5)   VALUE SPACE.      ST1254.2
-025200       04 XXCORRECT                  PIC X(20).                   ST1254.2
-025300     02 INF-ANSI-REFERENCE           PIC X(48).                   ST1254.2
-025400 01  HYPHEN-LINE.                                                 ST1254.2
-025500     02 FILLER  PIC IS X VALUE IS SPACE.                          ST1254.2
-025600     02 FILLER  PIC IS X(65)    VALUE IS "************************ST1254.2
-025700-    "*****************************************".                 ST1254.2
-025800     02 FILLER  PIC IS X(54)    VALUE IS "************************ST1254.2
-025900-    "******************************".                            ST1254.2
-026000 01  CCVS-PGM-ID                     PIC X(9)   VALUE             ST1254.2
-026100     "ST125A".                                                    ST1254.2
-026200 PROCEDURE DIVISION.                                              ST1254.2
-026300 SORTPARA SECTION.                                                ST1254.2
-026400 SORT-PARAGRAPH.                                                  ST1254.2
-026500     SORT     SORTFILE-1F ON                                      ST1254.2
-026600              ASCENDING SORTKEY-1                                 ST1254.2
-026700              DESCENDING SORTKEY-2                                ST1254.2
-026800              ASCENDING SORTKEY-3                                 ST1254.2
-026900              INPUT PROCEDURE INPROC THRU INPROC-EXIT             ST1254.2
-027000              GIVING SORTOUT-1F                                   ST1254.2
-027100                     SORTOUT-2F                                   ST1254.2
-027200                     SORTOUT-3F.                                  ST1254.2
-027300     STOP     RUN.                                                ST1254.2
-027400 INPROC SECTION.                                                  ST1254.2
-027500 OPEN-FILES.                                                      ST1254.2
-027600     OPEN     OUTPUT PRINT-FILE.                                  ST1254.2
-027700     MOVE CCVS-PGM-ID TO TEST-ID. MOVE CCVS-PGM-ID TO ID-AGAIN.   ST1254.2
-027800     MOVE    SPACE TO TEST-RESULTS.                               ST1254.2
-027900     PERFORM  HEAD-ROUTINE THRU COLUMN-NAMES-ROUTINE.             ST1254.2
-028000     GO TO CCVS1-EXIT.                                            ST1254.2
-028100 CLOSE-FILES.                                                     ST1254.2
-028200     PERFORM END-ROUTINE THRU END-ROUTINE-13. CLOSE PRINT-FILE.   ST1254.2
-028300 TERMINATE-CCVS.                                                  ST1254.2
-028400S    EXIT PROGRAM.                                                ST1254.2
-028500STERMINATE-CALL.                                                  ST1254.2
-028600     STOP     RUN.                                                ST1254.2
-028700 INSPT. MOVE "INSPT" TO P-OR-F. ADD 1 TO INSPECT-COUNTER.         ST1254.2
-028800 PASS.  MOVE "PASS " TO P-OR-F.  ADD 1 TO PASS-COUNTER.           ST1254.2
-028900 FAIL.  MOVE "FAIL*" TO P-OR-F.  ADD 1 TO ERROR-COUNTER.          ST1254.2
-029000 DE-LETE.  MOVE "*****" TO P-OR-F.  ADD 1 TO DELETE-COUNTER.      ST1254.2
-029100     MOVE "****TEST DELETED****" TO RE-MARK.                      ST1254.2
-029200 PRINT-DETAIL.                                                    ST1254.2
-029300     IF REC-CT NOT EQUAL TO ZERO                                  ST1254.2
-029400             MOVE "." TO PARDOT-X                                 ST1254.2
-029500             MOVE REC-CT TO DOTVALUE.                             ST1254.2
-029600     MOVE     TEST-RESULTS TO PRINT-REC. PERFORM WRITE-LINE.      ST1254.2
-029700     IF P-OR-F EQUAL TO "FAIL*"  PERFORM WRITE-LINE               ST1254.2
-029800        PERFORM FAIL-ROUTINE THRU FAIL-ROUTINE-EX                 ST1254.2
-029900          ELSE PERFORM BAIL-OUT THRU BAIL-OUT-EX.                 ST1254.2
-030000     MOVE SPACE TO P-OR-F. MOVE SPACE TO COMPUTED-X.              ST1254.2
-030100     MOVE SPACE TO CORRECT-X.                                     ST1254.2
-030200     IF     REC-CT EQUAL TO ZERO  MOVE SPACE TO PAR-NAME.         ST1254.2
-030300     MOVE     SPACE TO RE-MARK.                                   ST1254.2
-030400 HEAD-ROUTINE.                                                    ST1254.2
-030500     MOVE CCVS-H-1  TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.  ST1254.2
-030600     MOVE CCVS-H-2A TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.  ST1254.2
-030700     MOVE CCVS-H-2B TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.  ST1254.2
-030800     MOVE CCVS-H-3  TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.  ST1254.2
-030900 COLUMN-NAMES-ROUTINE.                                            ST1254.2
-031000     MOVE CCVS-C-1 TO DUMMY-RECORD. PERFORM WRITE-LINE.           ST1254.2
-031100     MOVE CCVS-C-2 TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   ST1254.2
-031200     MOVE HYPHEN-LINE TO DUMMY-RECORD. PERFORM WRITE-LINE.        ST1254.2
-031300 END-ROUTINE.                                                     ST1254.2
-031400     MOVE HYPHEN-LINE TO DUMMY-RECORD. PERFORM WRITE-LINE 5 TIMES.ST1254.2
-031500 END-RTN-EXIT.                                                    ST1254.2
-031600     MOVE CCVS-E-1 TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   ST1254.2
-031700 END-ROUTINE-1.                                                   ST1254.2
-031800      ADD ERROR-COUNTER TO ERROR-HOLD ADD INSPECT-COUNTER TO      ST1254.2
-031900      ERROR-HOLD. ADD DELETE-COUNTER TO ERROR-HOLD.               ST1254.2
-032000      ADD PASS-COUNTER TO ERROR-HOLD.                             ST1254.2
-032100*     IF PASS-COUNTER EQUAL TO ERROR-HOLD GO TO END-ROUTINE-12.   ST1254.2
-032200      MOVE PASS-COUNTER TO CCVS-E-4-1.                            ST1254.2
-032300      MOVE ERROR-HOLD TO CCVS-E-4-2.                              ST1254.2
-032400      MOVE CCVS-E-4 TO CCVS-E-2-2.                                ST1254.2
-032500      MOVE CCVS-E-2 TO DUMMY-RECORD PERFORM WRITE-LINE.           ST1254.2
-032600  END-ROUTINE-12.                                                 ST1254.2
-032700      MOVE "TEST(S) FAILED" TO ENDER-DESC.                        ST1254.2
-032800     IF       ERROR-COUNTER IS EQUAL TO ZERO                      ST1254.2
-032900         MOVE "NO " TO ERROR-TOTAL                                ST1254.2
-033000         ELSE                                                     ST1254.2
-033100         MOVE ERROR-COUNTER TO ERROR-TOTAL.                       ST1254.2
-033200     MOVE     CCVS-E-2 TO DUMMY-RECORD.                           ST1254.2
-033300     PERFORM WRITE-LINE.                                          ST1254.2
-033400 END-ROUTINE-13.                                                  ST1254.2
-033500     IF DELETE-COUNTER IS EQUAL TO ZERO                           ST1254.2
-033600         MOVE "NO " TO ERROR-TOTAL  ELSE                          ST1254.2
-033700         MOVE DELETE-COUNTER TO ERROR-TOTAL.                      ST1254.2
-033800     MOVE "TEST(S) DELETED     " TO ENDER-DESC.                   ST1254.2
-033900     MOVE CCVS-E-2 TO DUMMY-RECORD. PERFORM WRITE-LINE.           ST1254.2
-034000      IF   INSPECT-COUNTER EQUAL TO ZERO                          ST1254.2
-034100          MOVE "NO " TO ERROR-TOTAL                               ST1254.2
-034200      ELSE MOVE INSPECT-COUNTER TO ERROR-TOTAL.                   ST1254.2
-034300      MOVE "TEST(S) REQUIRE INSPECTION" TO ENDER-DESC.            ST1254.2
-034400      MOVE CCVS-E-2 TO DUMMY-RECORD. PERFORM WRITE-LINE.          ST1254.2
-034500     MOVE CCVS-E-3 TO DUMMY-RECORD. PERFORM WRITE-LINE.           ST1254.2
-034600 WRITE-LINE.                                                      ST1254.2
-034700     ADD 1 TO RECORD-COUNT.                                       ST1254.2
-034800Y    IF RECORD-COUNT GREATER 42                                   ST1254.2
-034900Y        MOVE DUMMY-RECORD TO DUMMY-HOLD                          ST1254.2
-035000Y        MOVE SPACE TO DUMMY-RECORD                               ST1254.2
-035100Y        WRITE DUMMY-RECORD AFTER ADVANCING PAGE                  ST1254.2
-035200Y        MOVE CCVS-H-1  TO DUMMY-RECORD PERFORM WRT-LN 2 TIMES    ST1254.2
-035300Y        MOVE CCVS-H-2A TO DUMMY-RECORD PERFORM WRT-LN 2 TIMES    ST1254.2
-035400Y        MOVE CCVS-H-2B TO DUMMY-RECORD PERFORM WRT-LN 3 TIMES    ST1254.2
-035500Y        MOVE CCVS-H-3  TO DUMMY-RECORD PERFORM WRT-LN 3 TIMES    ST1254.2
-035600Y        MOVE CCVS-C-1  TO DUMMY-RECORD PERFORM WRT-LN            ST1254.2
-035700Y        MOVE CCVS-C-2  TO DUMMY-RECORD PERFORM WRT-LN            ST1254.2
-035800Y        MOVE HYPHEN-LINE TO DUMMY-RECORD PERFORM WRT-LN          ST1254.2
-035900Y        MOVE DUMMY-HOLD TO DUMMY-RECORD                          ST1254.2
-036000Y        MOVE ZERO TO RECORD-COUNT.                               ST1254.2
-036100     PERFORM WRT-LN.                                              ST1254.2
-036200 WRT-LN.                                                          ST1254.2
-036300     WRITE    DUMMY-RECORD AFTER ADVANCING 1 LINES.               ST1254.2
-036400     MOVE SPACE TO DUMMY-RECORD.                                  ST1254.2
-036500 BLANK-LINE-PRINT.                                                ST1254.2
-036600     PERFORM WRT-LN.                                              ST1254.2
-036700 FAIL-ROUTINE.                                                    ST1254.2
-036800     IF     COMPUTED-X NOT EQUAL TO SPACE                         ST1254.2
-036900            GO TO   FAIL-ROUTINE-WRITE.                           ST1254.2
-037000     IF     CORRECT-X NOT EQUAL TO SPACE GO TO FAIL-ROUTINE-WRITE.ST1254.2
-037100     MOVE   ANSI-REFERENCE TO INF-ANSI-REFERENCE.                 ST1254.2
-037200     MOVE  "NO FURTHER INFORMATION, SEE PROGRAM." TO INFO-TEXT.   ST1254.2
-037300     MOVE   XXINFO TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   ST1254.2
-037400     MOVE   SPACES TO INF-ANSI-REFERENCE.                         ST1254.2
-037500     GO TO  FAIL-ROUTINE-EX.                                      ST1254.2
-037600 FAIL-ROUTINE-WRITE.                                              ST1254.2
-037700     MOVE   TEST-COMPUTED TO PRINT-REC PERFORM WRITE-LINE         ST1254.2
-037800     MOVE   ANSI-REFERENCE TO COR-ANSI-REFERENCE.                 ST1254.2
-037900     MOVE   TEST-CORRECT TO PRINT-REC PERFORM WRITE-LINE 2 TIMES. ST1254.2
-038000     MOVE   SPACES TO COR-ANSI-REFERENCE.                         ST1254.2
-038100 FAIL-ROUTINE-EX. EXIT.                                           ST1254.2
-038200 BAIL-OUT.                                                        ST1254.2
-038300     IF     COMPUTED-A NOT EQUAL TO SPACE GO TO BAIL-OUT-WRITE.   ST1254.2
-038400     IF     CORRECT-A EQUAL TO SPACE GO TO BAIL-OUT-EX.           ST1254.2
-038500 BAIL-OUT-WRITE.                                                  ST1254.2
-038600     MOVE CORRECT-A TO XXCORRECT. MOVE COMPUTED-A TO XXCOMPUTED.  ST1254.2
-038700     MOVE   ANSI-REFERENCE TO INF-ANSI-REFERENCE.                 ST1254.2
-038800     MOVE   XXINFO TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   ST1254.2
-038900     MOVE   SPACES TO INF-ANSI-REFERENCE.                         ST1254.2
-039000 BAIL-OUT-EX. EXIT.                                               ST1254.2
-039100 CCVS1-EXIT.                                                      ST1254.2
-039200     EXIT.                                                        ST1254.2
-039300 ST125A-001-01.                                                   ST1254.2
-039400     MOVE   "XI-20 4.4.4 GR(12)" TO ANSI-REFERENCE.               ST1254.2
-039500     OPEN     OUTPUT   SORTOUT-1F.                                ST1254.2
-039600     OPEN     OUTPUT   SORTOUT-2F.                                ST1254.2
-039700     OPEN     OUTPUT   SORTOUT-3F.                                ST1254.2
-039800     MOVE     "THIS PROGRAM BUILDS AND" TO RE-MARK.               ST1254.2
-039900     PERFORM  PRINT-DETAIL.                                       ST1254.2
-040000     MOVE     "SORTS 3 FILES AND PASSES" TO RE-MARK.              ST1254.2
-040100     PERFORM  PRINT-DETAIL.                                       ST1254.2
-040200     MOVE      "THE OUTPUT TO ST126A." TO RE-MARK.                ST1254.2
-040300     PERFORM  PRINT-DETAIL.                                       ST1254.2
-040400 BUILD-FILE.                                                      ST1254.2
-040500     ADD      1 TO UTIL-CTR                                       ST1254.2
-040600     IF       UTIL-CTR EQUAL TO 2                                 ST1254.2
-040700              MOVE 999999999999999999 TO UTILITY-2.               ST1254.2
-040800     IF       UTIL-CTR EQUAL TO 4                                 ST1254.2
-040900              ADD -1.1111111 TO UTILITY-1.                        ST1254.2
-041000     IF       UTIL-CTR EQUAL TO 5                                 ST1254.2
-041100              MOVE ZERO TO UTILITY-3.                             ST1254.2
-041200     MOVE     UTILITY-1 TO SORTKEY-1.                             ST1254.2
-041300     MOVE     UTILITY-3 TO SORTKEY-3.                             ST1254.2
-041400     MOVE     UTILITY-2 TO SORTKEY-2.                             ST1254.2
-041500     RELEASE  SORT-GROUP.                                         ST1254.2
-041600     IF       UTIL-CTR LESS THAN 9 GO TO BUILD-FILE.              ST1254.2
-041700 BUILD-FILE-TEST.                                                 ST1254.2
-041800     IF       UTIL-CTR EQUAL TO 9                                 ST1254.2
-041900              PERFORM PASS GO TO BUILD-FILE-WRITE.                ST1254.2
-042000 BUILD-FILE-FAIL.                                                 ST1254.2
-042100     MOVE     UTIL-CTR TO COMPUTED-N.                             ST1254.2
-042200     MOVE     9 TO CORRECT-N.                                     ST1254.2
-042300     PERFORM  FAIL.                                               ST1254.2
-042400 BUILD-FILE-WRITE.                                                ST1254.2
-042500     MOVE     "CREATE A FILE" TO FEATURE.                         ST1254.2
-042600     MOVE     "BUILD-FILE-TEST" TO PAR-NAME.                      ST1254.2
-042700     PERFORM  PRINT-DETAIL.                                       ST1254.2
-042800     CLOSE    SORTOUT-1F.                                         ST1254.2
-042900     CLOSE    SORTOUT-2F.                                         ST1254.2
-043000     CLOSE    SORTOUT-3F.                                         ST1254.2
-043100                                                                  ST1254.2
-043200 INPROC-EXIT SECTION.                                             ST1254.2
-043300 EXITPARA.                                                        ST1254.2
-043400     PERFORM CLOSE-FILES.                                         ST1254.2
\ No newline at end of file
+018900     02  FILLER                    PIC X(42)    VALUE             ST1254.2
+019000     "OFFICIAL COBOL COMPILER VALIDATION SYSTEM".                 ST1254.2
+019100     02  FILLER                    PIC X(39)    VALUE SPACES.     ST1254.2
+019200 01  CCVS-H-2A.                                                   ST1254.2
+019300   02  FILLER                        PIC X(40)  VALUE SPACE.      ST1254.2
+019400   02  FILLER                        PIC X(7)   VALUE "CCVS85 ".  ST1254.2
+019500   02  FILLER                        PIC XXXX   VALUE             ST1254.2
+019600     "4.2 ".                                                      ST1254.2
+019700   02  FILLER                        PIC X(28)  VALUE             ST1254.2
+019800            " COPY - NOT FOR DISTRIBUTION".                       ST1254.2
+019900   02  FILLER                        PIC X(41)  VALUE SPACE.      ST1254.2
+020000                                                                  ST1254.2
+020100 01  CCVS-H-2B.                                                   ST1254.2
+020200   02  FILLER                        PIC X(15)  VALUE             ST1254.2
+020300            "TEST RESULT OF ".                                    ST1254.2
+020400   02  TEST-ID                       PIC X(9).                    ST1254.2
+020500   02  FILLER                        PIC X(4)   VALUE             ST1254.2
+020600            " IN ".                                               ST1254.2
+020700   02  FILLER                        PIC X(12)  VALUE             ST1254.2
+020800     " HIGH       ".                                              ST1254.2
+020900   02  FILLER                        PIC X(22)  VALUE             ST1254.2
+021000            " LEVEL VALIDATION FOR ".                             ST1254.2
+021100   02  FILLER                        PIC X(58)  VALUE             ST1254.2
+021200     "ON-SITE VALIDATION, NATIONAL INSTITUTE OF STD & TECH.     ".ST1254.2
+021300 01  CCVS-H-3.                                                    ST1254.2
+021400     02  FILLER                      PIC X(34)  VALUE             ST1254.2
+021500            " FOR OFFICIAL USE ONLY    ".                         ST1254.2
+021600     02  FILLER                      PIC X(58)  VALUE             ST1254.2
+021700     "COBOL 85 VERSION 4.2, Apr  1993 SSVG                      ".ST1254.2
+021800     02  FILLER                      PIC X(28)  VALUE             ST1254.2
+021900            "  COPYRIGHT   1985 ".                                ST1254.2
+022000 01  CCVS-E-1.                                                    ST1254.2
+022100     02 FILLER                       PIC X(52)  VALUE SPACE.      ST1254.2
+022200     02 FILLER  PIC X(14) VALUE IS "END OF TEST-  ".              ST1254.2
+022300     02 ID-AGAIN                     PIC X(9).                    ST1254.2
+022400     02 FILLER                       PIC X(45)  VALUE SPACES.     ST1254.2
+022500 01  CCVS-E-2.                                                    ST1254.2
+022600     02  FILLER                      PIC X(31)  VALUE SPACE.      ST1254.2
+022700     02  FILLER                      PIC X(21)  VALUE SPACE.      ST1254.2
+022800     02 CCVS-E-2-2.                                               ST1254.2
+022900         03 ERROR-TOTAL              PIC XXX    VALUE SPACE.      ST1254.2
+023000         03 FILLER                   PIC X      VALUE SPACE.      ST1254.2
+023100         03 ENDER-DESC               PIC X(44)  VALUE             ST1254.2
+023200            "ERRORS ENCOUNTERED".                                 ST1254.2
+023300 01  CCVS-E-3.                                                    ST1254.2
+023400     02  FILLER                      PIC X(22)  VALUE             ST1254.2
+023500            " FOR OFFICIAL USE ONLY".                             ST1254.2
+023600     02  FILLER                      PIC X(12)  VALUE SPACE.      ST1254.2
+023700     02  FILLER                      PIC X(58)  VALUE             ST1254.2
+023800     "ON-SITE VALIDATION, NATIONAL INSTITUTE OF STD & TECH.     ".ST1254.2
+023900     02  FILLER                      PIC X(13)  VALUE SPACE.      ST1254.2
+024000     02 FILLER                       PIC X(15)  VALUE             ST1254.2
+024100             " COPYRIGHT 1985".                                   ST1254.2
+024200 01  CCVS-E-4.                                                    ST1254.2
+024300     02 CCVS-E-4-1                   PIC XXX    VALUE SPACE.      ST1254.2
+024400     02 FILLER                       PIC X(4)   VALUE " OF ".     ST1254.2
+024500     02 CCVS-E-4-2                   PIC XXX    VALUE SPACE.      ST1254.2
+024600     02 FILLER                       PIC X(40)  VALUE             ST1254.2
+024700      "  TESTS WERE EXECUTED SUCCESSFULLY".                       ST1254.2
+024800 01  XXINFO.                                                      ST1254.2
+024900     02 FILLER                       PIC X(19)  VALUE             ST1254.2
+025000            "*** INFORMATION ***".                                ST1254.2
+025100     02 INFO-TEXT.                                                ST1254.2
+025200       04 FILLER                     PIC X(8)   VALUE SPACE.      ST1254.2
+025300       04 XXCOMPUTED                 PIC X(20).                   ST1254.2
+025400       04 FILLER                     PIC X(5)   VALUE SPACE.      ST1254.2
+025500       04 XXCORRECT                  PIC X(20).                   ST1254.2
+025600     02 INF-ANSI-REFERENCE           PIC X(48).                   ST1254.2
+025700 01  HYPHEN-LINE.                                                 ST1254.2
+025800     02 FILLER  PIC IS X VALUE IS SPACE.                          ST1254.2
+025900     02 FILLER  PIC IS X(65)    VALUE IS "************************ST1254.2
+026000-    "*****************************************".                 ST1254.2
+026100     02 FILLER  PIC IS X(54)    VALUE IS "************************ST1254.2
+026200-    "******************************".                            ST1254.2
+026300 01  CCVS-PGM-ID                     PIC X(9)   VALUE             ST1254.2
+026400     "ST125A".                                                    ST1254.2
+026500 PROCEDURE DIVISION.                                              ST1254.2
+026600 SORTPARA SECTION.                                                ST1254.2
+026700 SORT-PARAGRAPH.                                                  ST1254.2
+026800     SORT     SORTFILE-1F ON                                      ST1254.2
+026900              ASCENDING SORTKEY-1                                 ST1254.2
+027000              DESCENDING SORTKEY-2                                ST1254.2
+027100              ASCENDING SORTKEY-3                                 ST1254.2
+027200              INPUT PROCEDURE INPROC THRU INPROC-EXIT             ST1254.2
+027300              GIVING SORTOUT-1F                                   ST1254.2
+027400                     SORTOUT-2F                                   ST1254.2
+027500                     SORTOUT-3F.                                  ST1254.2
+027510     PERFORM  RECONCILE-SORT-OUTPUT THRU                          ST1254.2
+027520         RECONCILE-SORT-OUTPUT-EXIT.                              ST1254.2
+027600     STOP     RUN.                                                ST1254.2
+027700 INPROC SECTION.                                                  ST1254.2
+027800 OPEN-FILES.                                                      ST1254.2
+027900     OPEN     OUTPUT PRINT-FILE.                                  ST1254.2
+028000     MOVE CCVS-PGM-ID TO TEST-ID. MOVE CCVS-PGM-ID TO ID-AGAIN.   ST1254.2
+028100     MOVE    SPACE TO TEST-RESULTS.                               ST1254.2
+028200     PERFORM  HEAD-ROUTINE THRU COLUMN-NAMES-ROUTINE.             ST1254.2
+028300     GO TO CCVS1-EXIT.                                            ST1254.2
+028400 CLOSE-FILES.                                                     ST1254.2
+028500     PERFORM END-ROUTINE THRU END-ROUTINE-13. CLOSE PRINT-FILE.   ST1254.2
+028600 TERMINATE-CCVS.                                                  ST1254.2
+028612     MOVE     ZERO TO RETURN-CODE.                                ST1254.2
+028624     IF       INSPECT-COUNTER NOT EQUAL TO ZERO                   ST1254.2
+028636              MOVE 4 TO RETURN-CODE.                              ST1254.2
+028648     IF       ERROR-COUNTER NOT EQUAL TO ZERO                     ST1254.2
+028660              MOVE 8 TO RETURN-CODE.                              ST1254.2
+028672     IF       DELETE-COUNTER NOT EQUAL TO ZERO                    ST1254.2
+028684              MOVE 16 TO RETURN-CODE.                             ST1254.2
+028700S    EXIT PROGRAM.                                                ST1254.2
+028800STERMINATE-CALL.                                                  ST1254.2
+028900     STOP     RUN.                                                ST1254.2
+029000 INSPT. MOVE "INSPT" TO P-OR-F. ADD 1 TO INSPECT-COUNTER.         ST1254.2
+029100 PASS.  MOVE "PASS " TO P-OR-F.  ADD 1 TO PASS-COUNTER.           ST1254.2
+029200 FAIL.  MOVE "FAIL*" TO P-OR-F.  ADD 1 TO ERROR-COUNTER.          ST1254.2
+029300 DE-LETE.  MOVE "*****" TO P-OR-F.  ADD 1 TO DELETE-COUNTER.      ST1254.2
+029400     MOVE "****TEST DELETED****" TO RE-MARK.                      ST1254.2
+029500 PRINT-DETAIL.                                                    ST1254.2
+029600     IF REC-CT NOT EQUAL TO ZERO                                  ST1254.2
+029700             MOVE "." TO PARDOT-X                                 ST1254.2
+029800             MOVE REC-CT TO DOTVALUE.                             ST1254.2
+029900     MOVE     TEST-RESULTS TO PRINT-REC. PERFORM WRITE-LINE.      ST1254.2
+030000     IF P-OR-F EQUAL TO "FAIL*"  PERFORM WRITE-LINE               ST1254.2
+030100        PERFORM FAIL-ROUTINE THRU FAIL-ROUTINE-EX                 ST1254.2
+030200          ELSE PERFORM BAIL-OUT THRU BAIL-OUT-EX.                 ST1254.2
+030300     MOVE SPACE TO P-OR-F. MOVE SPACE TO COMPUTED-X.              ST1254.2
+030400     MOVE SPACE TO CORRECT-X.                                     ST1254.2
+030500     IF     REC-CT EQUAL TO ZERO  MOVE SPACE TO PAR-NAME.         ST1254.2
+030600     MOVE     SPACE TO RE-MARK.                                   ST1254.2
+030700 HEAD-ROUTINE.                                                    ST1254.2
+030800     MOVE CCVS-H-1  TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.  ST1254.2
+030900     MOVE CCVS-H-2A TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.  ST1254.2
+031000     MOVE CCVS-H-2B TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.  ST1254.2
+031100     MOVE CCVS-H-3  TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.  ST1254.2
+031200 COLUMN-NAMES-ROUTINE.                                            ST1254.2
+031300     MOVE CCVS-C-1 TO DUMMY-RECORD. PERFORM WRITE-LINE.           ST1254.2
+031400     MOVE CCVS-C-2 TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   ST1254.2
+031500     MOVE HYPHEN-LINE TO DUMMY-RECORD. PERFORM WRITE-LINE.        ST1254.2
+031600 END-ROUTINE.                                                     ST1254.2
+031700     MOVE HYPHEN-LINE TO DUMMY-RECORD. PERFORM WRITE-LINE 5 TIMES.ST1254.2
+031800 END-RTN-EXIT.                                                    ST1254.2
+031900     MOVE CCVS-E-1 TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   ST1254.2
+032000 END-ROUTINE-1.                                                   ST1254.2
+032100      ADD ERROR-COUNTER TO ERROR-HOLD ADD INSPECT-COUNTER TO      ST1254.2
+032200      ERROR-HOLD. ADD DELETE-COUNTER TO ERROR-HOLD.               ST1254.2
+032300      ADD PASS-COUNTER TO ERROR-HOLD.                             ST1254.2
+032400*     IF PASS-COUNTER EQUAL TO ERROR-HOLD GO TO END-ROUTINE-12.   ST1254.2
+032500      MOVE PASS-COUNTER TO CCVS-E-4-1.                            ST1254.2
+032600      MOVE ERROR-HOLD TO CCVS-E-4-2.                              ST1254.2
+032700      MOVE CCVS-E-4 TO CCVS-E-2-2.                                ST1254.2
+032800      MOVE CCVS-E-2 TO DUMMY-RECORD PERFORM WRITE-LINE.           ST1254.2
+032900  END-ROUTINE-12.                                                 ST1254.2
+033000      MOVE "TEST(S) FAILED" TO ENDER-DESC.                        ST1254.2
+033100     IF       ERROR-COUNTER IS EQUAL TO ZERO                      ST1254.2
+033200         MOVE "NO " TO ERROR-TOTAL                                ST1254.2
+033300         ELSE                                                     ST1254.2
+033400         MOVE ERROR-COUNTER TO ERROR-TOTAL.                       ST1254.2
+033500     MOVE     CCVS-E-2 TO DUMMY-RECORD.                           ST1254.2
+033600     PERFORM WRITE-LINE.                                          ST1254.2
+033700 END-ROUTINE-13.                                                  ST1254.2
+033800     IF DELETE-COUNTER IS EQUAL TO ZERO                           ST1254.2
+033900         MOVE "NO " TO ERROR-TOTAL  ELSE                          ST1254.2
+034000         MOVE DELETE-COUNTER TO ERROR-TOTAL.                      ST1254.2
+034100     MOVE "TEST(S) DELETED     " TO ENDER-DESC.                   ST1254.2
+034200     MOVE CCVS-E-2 TO DUMMY-RECORD. PERFORM WRITE-LINE.           ST1254.2
+034300      IF   INSPECT-COUNTER EQUAL TO ZERO                          ST1254.2
+034400          MOVE "NO " TO ERROR-TOTAL                               ST1254.2
+034500      ELSE MOVE INSPECT-COUNTER TO ERROR-TOTAL.                   ST1254.2
+034600      MOVE "TEST(S) REQUIRE INSPECTION" TO ENDER-DESC.            ST1254.2
+034700      MOVE CCVS-E-2 TO DUMMY-RECORD. PERFORM WRITE-LINE.          ST1254.2
+034800     MOVE CCVS-E-3 TO DUMMY-RECORD. PERFORM WRITE-LINE.           ST1254.2
+034900 WRITE-LINE.                                                      ST1254.2
+035000     ADD 1 TO RECORD-COUNT.                                       ST1254.2
+035100Y    IF RECORD-COUNT GREATER 42                                   ST1254.2
+035200Y        MOVE DUMMY-RECORD TO DUMMY-HOLD                          ST1254.2
+035300Y        MOVE SPACE TO DUMMY-RECORD                               ST1254.2
+035400Y        WRITE DUMMY-RECORD AFTER ADVANCING PAGE                  ST1254.2
+035500Y        MOVE CCVS-H-1  TO DUMMY-RECORD PERFORM WRT-LN 2 TIMES    ST1254.2
+035600Y        MOVE CCVS-H-2A TO DUMMY-RECORD PERFORM WRT-LN 2 TIMES    ST1254.2
+035700Y        MOVE CCVS-H-2B TO DUMMY-RECORD PERFORM WRT-LN 3 TIMES    ST1254.2
+035800Y        MOVE CCVS-H-3  TO DUMMY-RECORD PERFORM WRT-LN 3 TIMES    ST1254.2
+035900Y        MOVE CCVS-C-1  TO DUMMY-RECORD PERFORM WRT-LN            ST1254.2
+036000Y        MOVE CCVS-C-2  TO DUMMY-RECORD PERFORM WRT-LN            ST1254.2
+036100Y        MOVE HYPHEN-LINE TO DUMMY-RECORD PERFORM WRT-LN          ST1254.2
+036200Y        MOVE DUMMY-HOLD TO DUMMY-RECORD                          ST1254.2
+036300Y        MOVE ZERO TO RECORD-COUNT.                               ST1254.2
+036400     PERFORM WRT-LN.                                              ST1254.2
+036500 WRT-LN.                                                          ST1254.2
+036600     WRITE    DUMMY-RECORD AFTER ADVANCING 1 LINES.               ST1254.2
+036700     MOVE SPACE TO DUMMY-RECORD.                                  ST1254.2
+036800 BLANK-LINE-PRINT.                                                ST1254.2
+036900     PERFORM WRT-LN.                                              ST1254.2
+037000 FAIL-ROUTINE.                                                    ST1254.2
+037100     IF     COMPUTED-X NOT EQUAL TO SPACE                         ST1254.2
+037200            GO TO   FAIL-ROUTINE-WRITE.                           ST1254.2
+037300     IF     CORRECT-X NOT EQUAL TO SPACE GO TO FAIL-ROUTINE-WRITE.ST1254.2
+037400     MOVE   ANSI-REFERENCE TO INF-ANSI-REFERENCE.                 ST1254.2
+037500     MOVE  "NO FURTHER INFORMATION, SEE PROGRAM." TO INFO-TEXT.   ST1254.2
+037600     MOVE   XXINFO TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   ST1254.2
+037700     MOVE   SPACES TO INF-ANSI-REFERENCE.                         ST1254.2
+037800     GO TO  FAIL-ROUTINE-EX.                                      ST1254.2
+037900 FAIL-ROUTINE-WRITE.                                              ST1254.2
+038000     MOVE   TEST-COMPUTED TO PRINT-REC PERFORM WRITE-LINE         ST1254.2
+038100     MOVE   ANSI-REFERENCE TO COR-ANSI-REFERENCE.                 ST1254.2
+038200     MOVE   TEST-CORRECT TO PRINT-REC PERFORM WRITE-LINE 2 TIMES. ST1254.2
+038300     MOVE   SPACES TO COR-ANSI-REFERENCE.                         ST1254.2
+038400 FAIL-ROUTINE-EX. EXIT.                                           ST1254.2
+038500 BAIL-OUT.                                                        ST1254.2
+038600     IF     COMPUTED-A NOT EQUAL TO SPACE GO TO BAIL-OUT-WRITE.   ST1254.2
+038700     IF     CORRECT-A EQUAL TO SPACE GO TO BAIL-OUT-EX.           ST1254.2
+038800 BAIL-OUT-WRITE.                                                  ST1254.2
+038900     MOVE CORRECT-A TO XXCORRECT. MOVE COMPUTED-A TO XXCOMPUTED.  ST1254.2
+039000     MOVE   ANSI-REFERENCE TO INF-ANSI-REFERENCE.                 ST1254.2
+039100     MOVE   XXINFO TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   ST1254.2
+039200     MOVE   SPACES TO INF-ANSI-REFERENCE.                         ST1254.2
+039300 BAIL-OUT-EX. EXIT.                                               ST1254.2
+039400 CCVS1-EXIT.                                                      ST1254.2
+039500     EXIT.                                                        ST1254.2
+039600 ST125A-001-01.                                                   ST1254.2
+039700     MOVE   "XI-20 4.4.4 GR(12)" TO ANSI-REFERENCE.               ST1254.2
+039800     OPEN     OUTPUT   SORTOUT-1F.                                ST1254.2
+039900     OPEN     OUTPUT   SORTOUT-2F.                                ST1254.2
+040000     OPEN     OUTPUT   SORTOUT-3F.                                ST1254.2
+040100     MOVE     "THIS PROGRAM BUILDS AND" TO RE-MARK.               ST1254.2
+040200     PERFORM  PRINT-DETAIL.                                       ST1254.2
+040300     MOVE     "SORTS 3 FILES AND PASSES" TO RE-MARK.              ST1254.2
+040400     PERFORM  PRINT-DETAIL.                                       ST1254.2
+040500     MOVE      "THE OUTPUT TO ST126A." TO RE-MARK.                ST1254.2
+040600     PERFORM  PRINT-DETAIL.                                       ST1254.2
+040700 BUILD-FILE.                                                      ST1254.2
+040800     ADD      1 TO UTIL-CTR                                       ST1254.2
+040900     IF       UTIL-CTR EQUAL TO 2                                 ST1254.2
+041000              MOVE 999999999999999999 TO UTILITY-2.               ST1254.2
+041100     IF       UTIL-CTR EQUAL TO 4                                 ST1254.2
+041200              ADD -1.1111111 TO UTILITY-1.                        ST1254.2
+041300     IF       UTIL-CTR EQUAL TO 5                                 ST1254.2
+041400              MOVE ZERO TO UTILITY-3.                             ST1254.2
+041500     MOVE     UTILITY-1 TO SORTKEY-1.                             ST1254.2
+041600     MOVE     UTILITY-3 TO SORTKEY-3.                             ST1254.2
+041700     MOVE     UTILITY-2 TO SORTKEY-2.                             ST1254.2
+041800     RELEASE  SORT-GROUP.                                         ST1254.2
+041900     IF       UTIL-CTR LESS THAN 9 GO TO BUILD-FILE.              ST1254.2
+042000 BUILD-FILE-TEST.                                                 ST1254.2
+042100     IF       UTIL-CTR EQUAL TO 9                                 ST1254.2
+042200              PERFORM PASS GO TO BUILD-FILE-WRITE.                ST1254.2
+042300 BUILD-FILE-FAIL.                                                 ST1254.2
+042400     MOVE     UTIL-CTR TO COMPUTED-N.                             ST1254.2
+042500     MOVE     9 TO CORRECT-N.                                     ST1254.2
+042600     PERFORM  FAIL.                                               ST1254.2
+042700 BUILD-FILE-WRITE.                                                ST1254.2
+042800     MOVE     "CREATE A FILE" TO FEATURE.                         ST1254.2
+042900     MOVE     "BUILD-FILE-TEST" TO PAR-NAME.                      ST1254.2
+043000     PERFORM  PRINT-DETAIL.                                       ST1254.2
+043100     CLOSE    SORTOUT-1F.                                         ST1254.2
+043200     CLOSE    SORTOUT-2F.                                         ST1254.2
+043300     CLOSE    SORTOUT-3F.                                         ST1254.2
+043400                                                                  ST1254.2
+043500 INPROC-EXIT SECTION.                                             ST1254.2
+043600 EXITPARA.                                                        ST1254.2
+043700     PERFORM CLOSE-FILES.                                         ST1254.2
+043750 RECONPARA SECTION.                                               ST1254.2
+043800 RECONCILE-SORT-OUTPUT.                                           ST1254.2
+043900     MOVE     "SORT GIVING RECON" TO FEATURE.                     ST1254.2
+044000     MOVE     ZERO TO SORT1-COUNT.                                ST1254.2
+044100     OPEN     INPUT SORTOUT-1F.                                   ST1254.2
+044200 RECONCILE-READ-1F.                                               ST1254.2
+044300     READ     SORTOUT-1F AT END GO TO RECONCILE-READ-1F-EX.       ST1254.2
+044400     ADD      1 TO SORT1-COUNT.                                   ST1254.2
+044500     GO       TO RECONCILE-READ-1F.                               ST1254.2
+044600 RECONCILE-READ-1F-EX.                                            ST1254.2
+044700     CLOSE    SORTOUT-1F.                                         ST1254.2
+044800     MOVE     ZERO TO SORT2-COUNT.                                ST1254.2
+044900     OPEN     INPUT SORTOUT-2F.                                   ST1254.2
+045000 RECONCILE-READ-2F.                                               ST1254.2
+045100     READ     SORTOUT-2F AT END GO TO RECONCILE-READ-2F-EX.       ST1254.2
+045200     ADD      1 TO SORT2-COUNT.                                   ST1254.2
+045300     GO       TO RECONCILE-READ-2F.                               ST1254.2
+045400 RECONCILE-READ-2F-EX.                                            ST1254.2
+045500     CLOSE    SORTOUT-2F.                                         ST1254.2
+045600     MOVE     ZERO TO SORT3-COUNT.                                ST1254.2
+045700     OPEN     INPUT SORTOUT-3F.                                   ST1254.2
+045800 RECONCILE-READ-3F.                                               ST1254.2
+045900     READ     SORTOUT-3F AT END GO TO RECONCILE-READ-3F-EX.       ST1254.2
+046000     ADD      1 TO SORT3-COUNT.                                   ST1254.2
+046100     GO       TO RECONCILE-READ-3F.                               ST1254.2
+046200 RECONCILE-READ-3F-EX.                                            ST1254.2
+046300     CLOSE    SORTOUT-3F.                                         ST1254.2
+046400     MOVE     "RECONCILE-SORT-OUTPUT" TO PAR-NAME.                ST1254.2
+046500     MOVE     "SORT FAN-OUT RECON" TO FEATURE.                    ST1254.2
+046600     IF       SORT1-COUNT EQUAL TO 9 AND SORT2-COUNT EQUAL TO 9   ST1254.2
+046700              AND SORT3-COUNT EQUAL TO 9                          ST1254.2
+046800              PERFORM PASS                                        ST1254.2
+046900              MOVE "ALL 3 FILES GOT FULL SORTED SET" TO RE-MARK   ST1254.2
+047000              GO TO RECONCILE-SORT-OUTPUT-EX.                     ST1254.2
+047100     MOVE     SORT1-COUNT TO COMPUTED-18V0.                       ST1254.2
+047200     MOVE     9 TO CORRECT-18V0.                                  ST1254.2
+047300     MOVE     "SORTOUT FILE MISSING GIVING RECORDS" TO RE-MARK.   ST1254.2
+047400     PERFORM  FAIL.                                               ST1254.2
+047500 RECONCILE-SORT-OUTPUT-EX.                                        ST1254.2
+047600     PERFORM  PRINT-DETAIL.                                       ST1254.2
+047700 RECONCILE-SORT-OUTPUT-EXIT.                                      ST1254.2
+047800     EXIT.                                                        ST1254.2
