@@ -0,0 +1,140 @@
+000100 IDENTIFICATION DIVISION.                                         CCVSFL.1
+000200 PROGRAM-ID.                                                      CCVSFL.1
+000300     CCVSFLAG.                                                    CCVSFL.1
+000400**    OBSOLETE-FEATURE FLAG-COUNT VERIFIER.                       CCVSFL.1
+000500**    READS THE PER-DECK COMPILER LISTING PRODUCED WHEN AN        CCVSFL.1
+000600**    OBSOLETE-FEATURE FLAGGING DECK (IX302M, RL302M, SQ302M      CCVSFL.1
+000700**    AND THE LIKE) IS COMPILED, COUNTS THE OBSOLETE-FEATURE      CCVSFL.1
+000800**    DIAGNOSTIC LINES THE COMPILER EMITTED, AND COMPARES THAT    CCVSFL.1
+000900**    COUNT AGAINST THE "TOTAL NUMBER OF FLAGS EXPECTED" VALUE    CCVSFL.1
+001000**    DOCUMENTED IN THAT DECK'S OWN TRAILING COMMENT, SO A        CCVSFL.1
+001100**    COMPILER THAT STARTS UNDER- OR OVER-FLAGGING OBSOLETE       CCVSFL.1
+001200**    SYNTAX IS CAUGHT BY THE BATCH INSTEAD OF REQUIRING SOMEONE  CCVSFL.1
+001300**    TO MANUALLY RECOUNT WARNINGS IN A LISTING.                  CCVSFL.1
+001400**                                                                CCVSFL.1
+001500**    INPUT DECK-LIST IS ONE LINE PER DECK: AN 8-CHARACTER DECK   CCVSFL.1
+001600**    NAME, THE EXPECTED FLAG COUNT, FOLLOWED BY THE PATH TO      CCVSFL.1
+001700**    THAT DECK'S COMPILER LISTING.                               CCVSFL.1
+001800 ENVIRONMENT DIVISION.                                            CCVSFL.1
+001900 CONFIGURATION SECTION.                                           CCVSFL.1
+002000 SOURCE-COMPUTER.                                                 CCVSFL.1
+002100     XXXXX082.                                                    CCVSFL.1
+002200 OBJECT-COMPUTER.                                                 CCVSFL.1
+002300     XXXXX083.                                                    CCVSFL.1
+002400 INPUT-OUTPUT SECTION.                                            CCVSFL.1
+002500 FILE-CONTROL.                                                    CCVSFL.1
+002600     SELECT DECK-LIST ASSIGN TO "DECKLIST"                        CCVSFL.1
+002700         ORGANIZATION IS LINE SEQUENTIAL.                         CCVSFL.1
+002800     SELECT FLAG-RPT ASSIGN TO "FLAGRPT"                          CCVSFL.1
+002900         ORGANIZATION IS LINE SEQUENTIAL.                         CCVSFL.1
+003000     SELECT LISTING-IN ASSIGN TO WS-LISTING-NAME                  CCVSFL.1
+003100         ORGANIZATION IS LINE SEQUENTIAL.                         CCVSFL.1
+003200 DATA DIVISION.                                                   CCVSFL.1
+003300 FILE SECTION.                                                    CCVSFL.1
+003400 FD  DECK-LIST.                                                   CCVSFL.1
+003500 01  DECK-LIST-REC.                                               CCVSFL.1
+003600     05 DL-DECK-NAME            PIC X(8).                         CCVSFL.1
+003700     05 FILLER                  PIC X.                            CCVSFL.1
+003800     05 DL-EXPECTED-FLAGS       PIC 9(4).                         CCVSFL.1
+003900     05 FILLER                  PIC X.                            CCVSFL.1
+004000     05 DL-LISTING-NAME         PIC X(60).                        CCVSFL.1
+004100 FD  FLAG-RPT.                                                    CCVSFL.1
+004200 01  FLAG-RPT-REC               PIC X(80).                        CCVSFL.1
+004300 FD  LISTING-IN.                                                  CCVSFL.1
+004400 01  LISTING-IN-REC             PIC X(120).                       CCVSFL.1
+004500 WORKING-STORAGE SECTION.                                         CCVSFL.1
+004600 01  WS-LISTING-NAME            PIC X(60).                        CCVSFL.1
+004700 01  WS-EOF-DECKS               PIC X       VALUE "N".            CCVSFL.1
+004800     88 NO-MORE-DECKS                       VALUE "Y".            CCVSFL.1
+004900 01  WS-EOF-LISTING             PIC X       VALUE "N".            CCVSFL.1
+005000     88 NO-MORE-LISTING                     VALUE "Y".            CCVSFL.1
+005100 01  WS-DECK-COUNT              PIC 9(3)    VALUE ZERO.           CCVSFL.1
+005200 01  WS-OK-COUNT                PIC 9(3)    VALUE ZERO.           CCVSFL.1
+005300 01  WS-MISMATCH-TOTAL          PIC 9(3)    VALUE ZERO.           CCVSFL.1
+005400 01  WS-ACTUAL-FLAGS            PIC 9(4)    VALUE ZERO.           CCVSFL.1
+005500 01  WS-SCAN-POS                PIC 9(3)    VALUE ZERO.           CCVSFL.1
+005600 01  WS-LINE-LENGTH             PIC 9(3)    VALUE 120.            CCVSFL.1
+005700 01  WS-HEAD-LINE.                                                CCVSFL.1
+005800     05 FILLER PIC X(9)  VALUE "DECK NAME".                       CCVSFL.1
+005900     05 FILLER PIC X(9)  VALUE "EXPECTED".                        CCVSFL.1
+006000     05 FILLER PIC X(8)  VALUE "ACTUAL".                          CCVSFL.1
+006100     05 FILLER PIC X(54) VALUE "RESULT".                          CCVSFL.1
+006200 01  WS-HYPHEN-LINE              PIC X(80)  VALUE ALL "-".        CCVSFL.1
+006300 01  WS-REPORT-LINE.                                              CCVSFL.1
+006400     05 WS-RL-NAME               PIC X(9).                        CCVSFL.1
+006500     05 WS-RL-EXPECTED           PIC ZZZ9.                        CCVSFL.1
+006600     05 FILLER                   PIC X(5)   VALUE SPACE.          CCVSFL.1
+006700     05 WS-RL-ACTUAL             PIC ZZZ9.                        CCVSFL.1
+006800     05 FILLER                   PIC X(4)   VALUE SPACE.          CCVSFL.1
+006900     05 WS-RL-RESULT             PIC X(45).                       CCVSFL.1
+007000 01  WS-SUMMARY-LINE.                                             CCVSFL.1
+007100     05 FILLER              PIC X(17) VALUE "DECKS SCANNED=".     CCVSFL.1
+007200     05 WS-S-COUNT               PIC ZZ9.                         CCVSFL.1
+007300     05 FILLER                   PIC X(8)   VALUE "  OK=".        CCVSFL.1
+007400     05 WS-S-OK                  PIC ZZ9.                         CCVSFL.1
+007500     05 FILLER                   PIC X(13)  VALUE "  MISMATCHES". CCVSFL.1
+007600     05 FILLER                   PIC X(1)   VALUE "=".            CCVSFL.1
+007700     05 WS-S-MISMATCH             PIC ZZ9.                        CCVSFL.1
+007800     05 FILLER                   PIC X(29)   VALUE SPACE.         CCVSFL.1
+007900 PROCEDURE DIVISION.                                              CCVSFL.1
+008000 CCVSFLAG-CONTROL.                                                CCVSFL.1
+008100     PERFORM INITIALIZE-RPT.                                      CCVSFL.1
+008200     PERFORM READ-DECK-LIST.                                      CCVSFL.1
+008300     PERFORM PROCESS-ONE-DECK UNTIL NO-MORE-DECKS.                CCVSFL.1
+008400     PERFORM FINALIZE-RPT.                                        CCVSFL.1
+008500     CLOSE DECK-LIST FLAG-RPT.                                    CCVSFL.1
+008600     STOP RUN.                                                    CCVSFL.1
+008700 INITIALIZE-RPT.                                                  CCVSFL.1
+008800     OPEN INPUT DECK-LIST.                                        CCVSFL.1
+008900     OPEN OUTPUT FLAG-RPT.                                        CCVSFL.1
+009000     WRITE FLAG-RPT-REC FROM WS-HEAD-LINE.                        CCVSFL.1
+009100     WRITE FLAG-RPT-REC FROM WS-HYPHEN-LINE.                      CCVSFL.1
+009200 READ-DECK-LIST.                                                  CCVSFL.1
+009300     READ DECK-LIST                                               CCVSFL.1
+009400         AT END MOVE "Y" TO WS-EOF-DECKS                          CCVSFL.1
+009500         NOT AT END MOVE DL-LISTING-NAME TO WS-LISTING-NAME       CCVSFL.1
+009600     END-READ.                                                    CCVSFL.1
+009700 PROCESS-ONE-DECK.                                                CCVSFL.1
+009800     MOVE ZERO TO WS-ACTUAL-FLAGS.                                CCVSFL.1
+009900     PERFORM SCAN-ONE-LISTING.                                    CCVSFL.1
+010000     PERFORM WRITE-DECK-RESULT.                                   CCVSFL.1
+010100     ADD 1 TO WS-DECK-COUNT.                                      CCVSFL.1
+010200     PERFORM READ-DECK-LIST.                                      CCVSFL.1
+010300 SCAN-ONE-LISTING.                                                CCVSFL.1
+010400     MOVE "N" TO WS-EOF-LISTING.                                  CCVSFL.1
+010500     OPEN INPUT LISTING-IN.                                       CCVSFL.1
+010600     PERFORM SCAN-LISTING-LINE UNTIL NO-MORE-LISTING.             CCVSFL.1
+010700     CLOSE LISTING-IN.                                            CCVSFL.1
+010800 SCAN-LISTING-LINE.                                               CCVSFL.1
+010900     READ LISTING-IN                                              CCVSFL.1
+011000         AT END MOVE "Y" TO WS-EOF-LISTING                        CCVSFL.1
+011100         NOT AT END PERFORM CHECK-LINE-FOR-FLAG                   CCVSFL.1
+011200     END-READ.                                                    CCVSFL.1
+011300 CHECK-LINE-FOR-FLAG.                                             CCVSFL.1
+011400     MOVE 1 TO WS-SCAN-POS.                                       CCVSFL.1
+011500     PERFORM CHECK-FLAG-POS                                       CCVSFL.1
+011600         UNTIL WS-SCAN-POS > WS-LINE-LENGTH - 7.                  CCVSFL.1
+011700 CHECK-FLAG-POS.                                                  CCVSFL.1
+011800     IF LISTING-IN-REC (WS-SCAN-POS:8) EQUAL TO "OBSOLETE"        CCVSFL.1
+011900         ADD 1 TO WS-ACTUAL-FLAGS                                 CCVSFL.1
+012000         ADD 8 TO WS-SCAN-POS                                     CCVSFL.1
+012100     ELSE                                                         CCVSFL.1
+012200         ADD 1 TO WS-SCAN-POS.                                    CCVSFL.1
+012300 WRITE-DECK-RESULT.                                               CCVSFL.1
+012400     MOVE DL-DECK-NAME TO WS-RL-NAME.                             CCVSFL.1
+012500     MOVE DL-EXPECTED-FLAGS TO WS-RL-EXPECTED.                    CCVSFL.1
+012600     MOVE WS-ACTUAL-FLAGS TO WS-RL-ACTUAL.                        CCVSFL.1
+012700     IF WS-ACTUAL-FLAGS EQUAL TO DL-EXPECTED-FLAGS                CCVSFL.1
+012800         MOVE "OK" TO WS-RL-RESULT                                CCVSFL.1
+012900         ADD 1 TO WS-OK-COUNT                                     CCVSFL.1
+013000     ELSE                                                         CCVSFL.1
+013100         MOVE "MISMATCH - FLAG COUNT DOES NOT MATCH EXPECTED"     CCVSFL.1
+013200             TO WS-RL-RESULT                                      CCVSFL.1
+013300         ADD 1 TO WS-MISMATCH-TOTAL.                              CCVSFL.1
+013400     WRITE FLAG-RPT-REC FROM WS-REPORT-LINE.                      CCVSFL.1
+013500 FINALIZE-RPT.                                                    CCVSFL.1
+013600     WRITE FLAG-RPT-REC FROM WS-HYPHEN-LINE.                      CCVSFL.1
+013700     MOVE WS-DECK-COUNT TO WS-S-COUNT.                            CCVSFL.1
+013800     MOVE WS-OK-COUNT TO WS-S-OK.                                 CCVSFL.1
+013900     MOVE WS-MISMATCH-TOTAL TO WS-S-MISMATCH.                     CCVSFL.1
+014000     WRITE FLAG-RPT-REC FROM WS-SUMMARY-LINE.                     CCVSFL.1
