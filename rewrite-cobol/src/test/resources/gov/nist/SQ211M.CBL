@@ -0,0 +1,363 @@
+000100 IDENTIFICATION DIVISION.                                         SQ2114.2
+000200 PROGRAM-ID.                                                      SQ2114.2
+000300     SQ211M.                                                      SQ2114.2
+000400***************************************************************** SQ2114.2
+000500**                                                              * SQ2114.2
+000600**    VALIDATION FOR:-                                         *  SQ2114.2
+000700**    " HIGH       ".                                             SQ2114.2
+000800**                                                              * SQ2114.2
+000900**    "COBOL 85 VERSION 4.2, Apr  1993 SSVG                     ".SQ2114.2
+001000**                                                              * SQ2114.2
+001100**        SQ211M TESTS THAT A SEQUENTIAL FILE WHOSE PHYSICAL      SQ2114.2
+001200**    RECORD LENGTH DOES NOT CONFORM TO THE READING PROGRAM'S     SQ2114.2
+001300**    RECORD CONTAINS CLAUSE IS REPORTED VIA A NON-ZERO FILE      SQ2114.2
+001400**    STATUS RATHER THAN BEING SILENTLY ACCEPTED.  AN OVERSIZE    SQ2114.2
+001500**    RECORD (LONGER THAN THE READING FD'S DECLARED LENGTH) IS    SQ2114.2
+001600**    SHOWN TO RAISE FILE STATUS 04 OR 06.  AN UNDERSIZE RECORD   SQ2114.2
+001700**    (SHORTER THAN THE READING FD'S DECLARED LENGTH) IS, BY      SQ2114.2
+001800**    DESIGN, ACCEPTED WITH STATUS 00 AND SPACE-PADDED -- THIS    SQ2114.2
+001900**    TEST CONFIRMS THE PADDING IS EXACT SO A TRUNCATED TRAILER   SQ2114.2
+002000**    RECORD FROM A SHORT FEED CANNOT MASQUERADE AS A DIFFERENT,  SQ2114.2
+002100**    VALID RECORD.                                               SQ2114.2
+002200***************************************************************** SQ2114.2
+002300 ENVIRONMENT DIVISION.                                            SQ2114.2
+002400 CONFIGURATION SECTION.                                           SQ2114.2
+002500 SOURCE-COMPUTER.                                                 SQ2114.2
+002600     XXXXX082.                                                    SQ2114.2
+002700 OBJECT-COMPUTER.                                                 SQ2114.2
+002800     XXXXX083.                                                    SQ2114.2
+002900 INPUT-OUTPUT SECTION.                                            SQ2114.2
+003000 FILE-CONTROL.                                                    SQ2114.2
+003100     SELECT PRINT-FILE ASSIGN TO                                  SQ2114.2
+003200     XXXXX055.                                                    SQ2114.2
+003300     SELECT MISMATCH-WRITER ASSIGN TO                             SQ2114.2
+003400     XXXXD001                                                     SQ2114.2
+003500         ORGANIZATION IS LINE SEQUENTIAL.                         SQ2114.2
+003600     SELECT MISMATCH-READER ASSIGN TO                             SQ2114.2
+003700     XXXXD001                                                     SQ2114.2
+003800         ORGANIZATION IS LINE SEQUENTIAL                          SQ2114.2
+003900         FILE STATUS IS WS-MISMATCH-STATUS.                       SQ2114.2
+004000 DATA DIVISION.                                                   SQ2114.2
+004100 FILE SECTION.                                                    SQ2114.2
+004200 FD  PRINT-FILE.                                                  SQ2114.2
+004300 01  PRINT-REC PICTURE X(120).                                    SQ2114.2
+004400 01  DUMMY-RECORD PICTURE X(120).                                 SQ2114.2
+004500 FD  MISMATCH-WRITER                                              SQ2114.2
+004600     RECORD CONTAINS 80 CHARACTERS.                               SQ2114.2
+004700 01  MW-REC                        PIC X(80).                     SQ2114.2
+004800 FD  MISMATCH-READER                                              SQ2114.2
+004900     RECORD CONTAINS 40 CHARACTERS.                               SQ2114.2
+005000 01  MR-REC                        PIC X(40).                     SQ2114.2
+005100 WORKING-STORAGE SECTION.                                         SQ2114.2
+005200 01  WS-MISMATCH-STATUS            PIC XX      VALUE SPACE.       SQ2114.2
+005300 01  WS-EXPECTED-PAD               PIC X(40)   VALUE              SQ2114.2
+005400     "SHORT TRAILER REC".                                         SQ2114.2
+005500 01  TEST-RESULTS.                                                SQ2114.2
+005600     02 FILLER                   PIC X      VALUE SPACE.          SQ2114.2
+005700     02 FEATURE                  PIC X(20)  VALUE SPACE.          SQ2114.2
+005800     02 FILLER                   PIC X      VALUE SPACE.          SQ2114.2
+005900     02 P-OR-F                   PIC X(5)   VALUE SPACE.          SQ2114.2
+006000     02 FILLER                   PIC X      VALUE SPACE.          SQ2114.2
+006100     02  PAR-NAME.                                                SQ2114.2
+006200       03 FILLER                 PIC X(19)  VALUE SPACE.          SQ2114.2
+006300       03  PARDOT-X              PIC X      VALUE SPACE.          SQ2114.2
+006400       03 DOTVALUE               PIC 99     VALUE ZERO.           SQ2114.2
+006500     02 FILLER                   PIC X(8)   VALUE SPACE.          SQ2114.2
+006600     02 RE-MARK                  PIC X(61).                       SQ2114.2
+006700 01  TEST-COMPUTED.                                               SQ2114.2
+006800     02 FILLER                   PIC X(30)  VALUE SPACE.          SQ2114.2
+006900     02 FILLER                   PIC X(17)  VALUE                 SQ2114.2
+007000            "       COMPUTED=".                                   SQ2114.2
+007100     02 COMPUTED-X.                                               SQ2114.2
+007200     03 COMPUTED-A               PIC X(20)  VALUE SPACE.          SQ2114.2
+007300     03 COMPUTED-N               REDEFINES COMPUTED-A             SQ2114.2
+007400                                 PIC -9(9).9(9).                  SQ2114.2
+007500     03 COMPUTED-0V18 REDEFINES COMPUTED-A   PIC -.9(18).         SQ2114.2
+007600     03 COMPUTED-4V14 REDEFINES COMPUTED-A   PIC -9(4).9(14).     SQ2114.2
+007700     03 COMPUTED-14V4 REDEFINES COMPUTED-A   PIC -9(14).9(4).     SQ2114.2
+007800     03       CM-18V0 REDEFINES COMPUTED-A.                       SQ2114.2
+007900         04 COMPUTED-18V0                    PIC -9(18).          SQ2114.2
+008000         04 FILLER                           PIC X.               SQ2114.2
+008100     03 FILLER PIC X(50) VALUE SPACE.                             SQ2114.2
+008200 01  TEST-CORRECT.                                                SQ2114.2
+008300     02 FILLER PIC X(30) VALUE SPACE.                             SQ2114.2
+008400     02 FILLER PIC X(17) VALUE "       CORRECT =".                SQ2114.2
+008500     02 CORRECT-X.                                                SQ2114.2
+008600     03 CORRECT-A                  PIC X(20) VALUE SPACE.         SQ2114.2
+008700     03 CORRECT-N    REDEFINES CORRECT-A     PIC -9(9).9(9).      SQ2114.2
+008800     03 CORRECT-0V18 REDEFINES CORRECT-A     PIC -.9(18).         SQ2114.2
+008900     03 CORRECT-4V14 REDEFINES CORRECT-A     PIC -9(4).9(14).     SQ2114.2
+009000     03 CORRECT-14V4 REDEFINES CORRECT-A     PIC -9(14).9(4).     SQ2114.2
+009100     03      CR-18V0 REDEFINES CORRECT-A.                         SQ2114.2
+009200         04 CORRECT-18V0                     PIC -9(18).          SQ2114.2
+009300         04 FILLER                           PIC X.               SQ2114.2
+009400     03 FILLER PIC X(2) VALUE SPACE.                              SQ2114.2
+009500     03 COR-ANSI-REFERENCE             PIC X(48) VALUE SPACE.     SQ2114.2
+009600 01  CCVS-C-1.                                                    SQ2114.2
+009700     02 FILLER  PIC IS X(99)    VALUE IS " FEATURE              PASQ2114.2
+009800-    "SS  PARAGRAPH-NAME                                          SQ2114.2
+009900-    "       REMARKS".                                            SQ2114.2
+010000     02 FILLER                     PIC X(20)    VALUE SPACE.      SQ2114.2
+010100 01  CCVS-C-2.                                                    SQ2114.2
+010200     02 FILLER                     PIC X        VALUE SPACE.      SQ2114.2
+010300     02 FILLER                     PIC X(6)     VALUE "TESTED".   SQ2114.2
+010400     02 FILLER                     PIC X(15)    VALUE SPACE.      SQ2114.2
+010500     02 FILLER                     PIC X(4)     VALUE "FAIL".     SQ2114.2
+010600     02 FILLER                     PIC X(94)    VALUE SPACE.      SQ2114.2
+010700 01  REC-CT                        PIC 99       VALUE ZERO.       SQ2114.2
+010800 01  DELETE-COUNTER                PIC 999      VALUE ZERO.       SQ2114.2
+010900 01  ERROR-COUNTER                 PIC 999      VALUE ZERO.       SQ2114.2
+011000 01  INSPECT-COUNTER               PIC 999      VALUE ZERO.       SQ2114.2
+011100 01  PASS-COUNTER                  PIC 999      VALUE ZERO.       SQ2114.2
+011200 01  ERROR-HOLD                    PIC 999      VALUE ZERO.       SQ2114.2
+011300 01  DUMMY-HOLD                    PIC X(120)   VALUE SPACE.      SQ2114.2
+011400 01  RECORD-COUNT                  PIC 9(5)     VALUE ZERO.       SQ2114.2
+011500 01  ANSI-REFERENCE                PIC X(48)    VALUE SPACES.     SQ2114.2
+011600 01  CCVS-H-1.                                                    SQ2114.2
+011700     02  FILLER                    PIC X(39)    VALUE SPACES.     SQ2114.2
+011800     02  FILLER                    PIC X(42)    VALUE             SQ2114.2
+011900     "OFFICIAL COBOL COMPILER VALIDATION SYSTEM".                 SQ2114.2
+012000     02  FILLER                    PIC X(39)    VALUE SPACES.     SQ2114.2
+012100 01  CCVS-H-2A.                                                   SQ2114.2
+012200   02  FILLER                        PIC X(40)  VALUE SPACE.      SQ2114.2
+012300   02  FILLER                        PIC X(7)   VALUE "CCVS85 ".  SQ2114.2
+012400   02  FILLER                        PIC XXXX   VALUE             SQ2114.2
+012500     "4.2 ".                                                      SQ2114.2
+012600   02  FILLER                        PIC X(28)  VALUE             SQ2114.2
+012700            " COPY - NOT FOR DISTRIBUTION".                       SQ2114.2
+012800   02  FILLER                        PIC X(41)  VALUE SPACE.      SQ2114.2
+012900 01  CCVS-H-2B.                                                   SQ2114.2
+013000   02  FILLER                        PIC X(15)  VALUE             SQ2114.2
+013100            "TEST RESULT OF ".                                    SQ2114.2
+013200   02  TEST-ID                       PIC X(9).                    SQ2114.2
+013300   02  FILLER                        PIC X(4)   VALUE             SQ2114.2
+013400            " IN ".                                               SQ2114.2
+013500   02  FILLER                        PIC X(12)  VALUE             SQ2114.2
+013600     " HIGH       ".                                              SQ2114.2
+013700   02  FILLER                        PIC X(22)  VALUE             SQ2114.2
+013800            " LEVEL VALIDATION FOR ".                             SQ2114.2
+013900   02  FILLER                        PIC X(58)  VALUE             SQ2114.2
+014000     "ON-SITE VALIDATION, NATIONAL INSTITUTE OF STD & TECH.     ".SQ2114.2
+014100 01  CCVS-H-3.                                                    SQ2114.2
+014200     02  FILLER                      PIC X(34)  VALUE             SQ2114.2
+014300            " FOR OFFICIAL USE ONLY    ".                         SQ2114.2
+014400     02  FILLER                      PIC X(58)  VALUE             SQ2114.2
+014500     "COBOL 85 VERSION 4.2, Apr  1993 SSVG                      ".SQ2114.2
+014600     02  FILLER                      PIC X(28)  VALUE             SQ2114.2
+014700            "  COPYRIGHT   1985 ".                                SQ2114.2
+014800 01  CCVS-E-1.                                                    SQ2114.2
+014900     02 FILLER                       PIC X(52)  VALUE SPACE.      SQ2114.2
+015000     02 FILLER  PIC X(14) VALUE IS "END OF TEST-  ".              SQ2114.2
+015100     02 ID-AGAIN                     PIC X(9).                    SQ2114.2
+015200     02 FILLER                       PIC X(45)  VALUE SPACES.     SQ2114.2
+015300 01  CCVS-E-2.                                                    SQ2114.2
+015400     02  FILLER                      PIC X(31)  VALUE SPACE.      SQ2114.2
+015500     02  FILLER                      PIC X(21)  VALUE SPACE.      SQ2114.2
+015600     02 CCVS-E-2-2.                                               SQ2114.2
+015700         03 ERROR-TOTAL              PIC XXX    VALUE SPACE.      SQ2114.2
+015800         03 FILLER                   PIC X      VALUE SPACE.      SQ2114.2
+015900         03 ENDER-DESC               PIC X(44)  VALUE             SQ2114.2
+016000            "ERRORS ENCOUNTERED".                                 SQ2114.2
+016100 01  CCVS-E-3.                                                    SQ2114.2
+016200     02  FILLER                      PIC X(22)  VALUE             SQ2114.2
+016300            " FOR OFFICIAL USE ONLY".                             SQ2114.2
+016400     02  FILLER                      PIC X(12)  VALUE SPACE.      SQ2114.2
+016500     02  FILLER                      PIC X(58)  VALUE             SQ2114.2
+016600     "ON-SITE VALIDATION, NATIONAL INSTITUTE OF STD & TECH.     ".SQ2114.2
+016700     02  FILLER                      PIC X(13)  VALUE SPACE.      SQ2114.2
+016800     02 FILLER                       PIC X(15)  VALUE             SQ2114.2
+016900             " COPYRIGHT 1985".                                   SQ2114.2
+017000 01  CCVS-E-4.                                                    SQ2114.2
+017100     02 CCVS-E-4-1                   PIC XXX    VALUE SPACE.      SQ2114.2
+017200     02 FILLER                       PIC X(4)   VALUE " OF ".     SQ2114.2
+017300     02 CCVS-E-4-2                   PIC XXX    VALUE SPACE.      SQ2114.2
+017400     02 FILLER                       PIC X(40)  VALUE             SQ2114.2
+017500      "  TESTS WERE EXECUTED SUCCESSFULLY".                       SQ2114.2
+017600 01  XXINFO.                                                      SQ2114.2
+017700     02 FILLER                       PIC X(19)  VALUE             SQ2114.2
+017800            "*** INFORMATION ***".                                SQ2114.2
+017900     02 INFO-TEXT.                                                SQ2114.2
+018000       04 FILLER                     PIC X(8)   VALUE SPACE.      SQ2114.2
+018100       04 XXCOMPUTED                 PIC X(20).                   SQ2114.2
+018200       04 FILLER                     PIC X(5)   VALUE SPACE.      SQ2114.2
+018300       04 XXCORRECT                  PIC X(20).                   SQ2114.2
+018400     02 INF-ANSI-REFERENCE           PIC X(48).                   SQ2114.2
+018500 01  HYPHEN-LINE.                                                 SQ2114.2
+018600     02 FILLER  PIC IS X VALUE IS SPACE.                          SQ2114.2
+018700     02 FILLER  PIC IS X(65)    VALUE IS "*********************** SQ2114.2
+018800-    "*****************************************".                 SQ2114.2
+018900     02 FILLER  PIC IS X(54)    VALUE IS "*********************** SQ2114.2
+019000-    "******************************".                            SQ2114.2
+019100 01  CCVS-PGM-ID                     PIC X(9)   VALUE             SQ2114.2
+019200     "SQ211M".                                                    SQ2114.2
+019300                                                                  SQ2114.2
+019400 PROCEDURE DIVISION.                                              SQ2114.2
+019500 CCVS1 SECTION.                                                   SQ2114.2
+019600 OPEN-FILES.                                                      SQ2114.2
+019700     OPEN     OUTPUT PRINT-FILE.                                  SQ2114.2
+019800     MOVE  CCVS-PGM-ID TO TEST-ID. MOVE CCVS-PGM-ID TO ID-AGAIN.  SQ2114.2
+019900     MOVE    SPACE TO TEST-RESULTS.                               SQ2114.2
+020000     PERFORM HEAD-ROUTINE THRU COLUMN-NAMES-ROUTINE.              SQ2114.2
+020100     PERFORM RECLEN-OVERSIZE-TEST THRU RECLEN-OVERSIZE-TEST-EXIT. SQ2114.2
+020200     PERFORM RECLEN-UNDERSIZE-TEST THRU                           SQ2114.2
+020300              RECLEN-UNDERSIZE-TEST-EXIT.                         SQ2114.2
+020400     GO TO CCVS1-EXIT.                                            SQ2114.2
+020500 CLOSE-FILES.                                                     SQ2114.2
+020600     PERFORM END-ROUTINE THRU END-ROUTINE-13. CLOSE PRINT-FILE.   SQ2114.2
+020700 TERMINATE-CCVS.                                                  SQ2114.2
+020800     MOVE     ZERO TO RETURN-CODE.                                SQ2114.2
+020900     IF       INSPECT-COUNTER NOT EQUAL TO ZERO                   SQ2114.2
+021000              MOVE 4 TO RETURN-CODE.                              SQ2114.2
+021100     IF       ERROR-COUNTER NOT EQUAL TO ZERO                     SQ2114.2
+021200              MOVE 8 TO RETURN-CODE.                              SQ2114.2
+021300     IF       DELETE-COUNTER NOT EQUAL TO ZERO                    SQ2114.2
+021400              MOVE 16 TO RETURN-CODE.                             SQ2114.2
+021500     STOP     RUN.                                                SQ2114.2
+021600 INSPT. MOVE "INSPT" TO P-OR-F. ADD 1 TO INSPECT-COUNTER.         SQ2114.2
+021700 PASS.  MOVE "PASS " TO P-OR-F.  ADD 1 TO PASS-COUNTER.           SQ2114.2
+021800 FAIL.  MOVE "FAIL*" TO P-OR-F.  ADD 1 TO ERROR-COUNTER.          SQ2114.2
+021900 DE-LETE.  MOVE "*****" TO P-OR-F.  ADD 1 TO DELETE-COUNTER.      SQ2114.2
+022000     MOVE "****TEST DELETED****" TO RE-MARK.                      SQ2114.2
+022100 PRINT-DETAIL.                                                    SQ2114.2
+022200     IF REC-CT NOT EQUAL TO ZERO                                  SQ2114.2
+022300             MOVE "." TO PARDOT-X                                 SQ2114.2
+022400             MOVE REC-CT TO DOTVALUE.                             SQ2114.2
+022500     MOVE     TEST-RESULTS TO PRINT-REC. PERFORM WRITE-LINE.      SQ2114.2
+022600     IF P-OR-F EQUAL TO "FAIL*"  PERFORM WRITE-LINE               SQ2114.2
+022700        PERFORM FAIL-ROUTINE THRU FAIL-ROUTINE-EX                 SQ2114.2
+022800          ELSE PERFORM BAIL-OUT THRU BAIL-OUT-EX.                 SQ2114.2
+022900     MOVE SPACE TO P-OR-F. MOVE SPACE TO COMPUTED-X.              SQ2114.2
+023000     MOVE SPACE TO CORRECT-X.                                     SQ2114.2
+023100     IF     REC-CT EQUAL TO ZERO  MOVE SPACE TO PAR-NAME.         SQ2114.2
+023200     MOVE     SPACE TO RE-MARK.                                   SQ2114.2
+023300 HEAD-ROUTINE.                                                    SQ2114.2
+023400     MOVE CCVS-H-1  TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.  SQ2114.2
+023500     MOVE CCVS-H-2A TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.  SQ2114.2
+023600     MOVE CCVS-H-2B TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.  SQ2114.2
+023700     MOVE CCVS-H-3  TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.  SQ2114.2
+023800 COLUMN-NAMES-ROUTINE.                                            SQ2114.2
+023900     MOVE CCVS-C-1 TO DUMMY-RECORD. PERFORM WRITE-LINE.           SQ2114.2
+024000     MOVE CCVS-C-2 TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   SQ2114.2
+024100     MOVE HYPHEN-LINE TO DUMMY-RECORD. PERFORM WRITE-LINE.        SQ2114.2
+024200 END-ROUTINE.                                                     SQ2114.2
+024300     MOVE HYPHEN-LINE TO DUMMY-RECORD. PERFORM WRITE-LINE 5 TIMES.SQ2114.2
+024400 END-RTN-EXIT.                                                    SQ2114.2
+024500     MOVE CCVS-E-1 TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   SQ2114.2
+024600 END-ROUTINE-1.                                                   SQ2114.2
+024700      ADD ERROR-COUNTER TO ERROR-HOLD ADD INSPECT-COUNTER TO      SQ2114.2
+024800      ERROR-HOLD. ADD DELETE-COUNTER TO ERROR-HOLD.               SQ2114.2
+024900      ADD PASS-COUNTER TO ERROR-HOLD.                             SQ2114.2
+025000      MOVE PASS-COUNTER TO CCVS-E-4-1.                            SQ2114.2
+025100      MOVE ERROR-HOLD TO CCVS-E-4-2.                              SQ2114.2
+025200      MOVE CCVS-E-4 TO CCVS-E-2-2.                                SQ2114.2
+025300      MOVE CCVS-E-2 TO DUMMY-RECORD PERFORM WRITE-LINE.           SQ2114.2
+025400  END-ROUTINE-12.                                                 SQ2114.2
+025500      MOVE "TEST(S) FAILED" TO ENDER-DESC.                        SQ2114.2
+025600     IF       ERROR-COUNTER IS EQUAL TO ZERO                      SQ2114.2
+025700         MOVE "NO " TO ERROR-TOTAL                                SQ2114.2
+025800         ELSE                                                     SQ2114.2
+025900         MOVE ERROR-COUNTER TO ERROR-TOTAL.                       SQ2114.2
+026000     MOVE     CCVS-E-2 TO DUMMY-RECORD.                           SQ2114.2
+026100     PERFORM WRITE-LINE.                                          SQ2114.2
+026200 END-ROUTINE-13.                                                  SQ2114.2
+026300     IF DELETE-COUNTER IS EQUAL TO ZERO                           SQ2114.2
+026400         MOVE "NO " TO ERROR-TOTAL  ELSE                          SQ2114.2
+026500         MOVE DELETE-COUNTER TO ERROR-TOTAL.                      SQ2114.2
+026600     MOVE "TEST(S) DELETED     " TO ENDER-DESC.                   SQ2114.2
+026700     MOVE CCVS-E-2 TO DUMMY-RECORD. PERFORM WRITE-LINE.           SQ2114.2
+026800      IF   INSPECT-COUNTER EQUAL TO ZERO                          SQ2114.2
+026900          MOVE "NO " TO ERROR-TOTAL                               SQ2114.2
+027000      ELSE MOVE INSPECT-COUNTER TO ERROR-TOTAL.                   SQ2114.2
+027100      MOVE "TEST(S) REQUIRE INSPECTION" TO ENDER-DESC.            SQ2114.2
+027200      MOVE CCVS-E-2 TO DUMMY-RECORD. PERFORM WRITE-LINE.          SQ2114.2
+027300     MOVE CCVS-E-3 TO DUMMY-RECORD. PERFORM WRITE-LINE.           SQ2114.2
+027400 WRITE-LINE.                                                      SQ2114.2
+027500     ADD 1 TO RECORD-COUNT.                                       SQ2114.2
+027600     IF RECORD-COUNT GREATER 50                                   SQ2114.2
+027700         MOVE DUMMY-RECORD TO DUMMY-HOLD                          SQ2114.2
+027800         MOVE SPACE TO DUMMY-RECORD                               SQ2114.2
+027900         WRITE DUMMY-RECORD AFTER ADVANCING PAGE                  SQ2114.2
+028000         MOVE CCVS-C-1 TO DUMMY-RECORD PERFORM WRT-LN             SQ2114.2
+028100         MOVE CCVS-C-2 TO DUMMY-RECORD PERFORM WRT-LN 2 TIMES     SQ2114.2
+028200         MOVE HYPHEN-LINE TO DUMMY-RECORD PERFORM WRT-LN          SQ2114.2
+028300         MOVE DUMMY-HOLD TO DUMMY-RECORD                          SQ2114.2
+028400         MOVE ZERO TO RECORD-COUNT.                               SQ2114.2
+028500     PERFORM WRT-LN.                                              SQ2114.2
+028600 WRT-LN.                                                          SQ2114.2
+028700     WRITE    DUMMY-RECORD AFTER ADVANCING 1 LINES.               SQ2114.2
+028800     MOVE SPACE TO DUMMY-RECORD.                                  SQ2114.2
+028900 BLANK-LINE-PRINT.                                                SQ2114.2
+029000     PERFORM WRT-LN.                                              SQ2114.2
+029100 FAIL-ROUTINE.                                                    SQ2114.2
+029200     IF     COMPUTED-X NOT EQUAL TO SPACE                         SQ2114.2
+029300            GO TO   FAIL-ROUTINE-WRITE.                           SQ2114.2
+029400     IF     CORRECT-X NOT EQUAL TO SPACE GO TO FAIL-ROUTINE-WRITE.SQ2114.2
+029500     MOVE   ANSI-REFERENCE TO INF-ANSI-REFERENCE.                 SQ2114.2
+029600     MOVE  "NO FURTHER INFORMATION, SEE PROGRAM." TO INFO-TEXT.   SQ2114.2
+029700     MOVE   XXINFO TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   SQ2114.2
+029800     MOVE   SPACES TO INF-ANSI-REFERENCE.                         SQ2114.2
+029900     GO TO  FAIL-ROUTINE-EX.                                      SQ2114.2
+030000 FAIL-ROUTINE-WRITE.                                              SQ2114.2
+030100     MOVE   TEST-COMPUTED TO PRINT-REC PERFORM WRITE-LINE         SQ2114.2
+030200     MOVE   ANSI-REFERENCE TO COR-ANSI-REFERENCE.                 SQ2114.2
+030300     MOVE   TEST-CORRECT TO PRINT-REC PERFORM WRITE-LINE 2 TIMES. SQ2114.2
+030400     MOVE   SPACES TO COR-ANSI-REFERENCE.                         SQ2114.2
+030500 FAIL-ROUTINE-EX. EXIT.                                           SQ2114.2
+030600 BAIL-OUT.                                                        SQ2114.2
+030700     IF     COMPUTED-A NOT EQUAL TO SPACE GO TO BAIL-OUT-WRITE.   SQ2114.2
+030800     IF     CORRECT-A EQUAL TO SPACE GO TO BAIL-OUT-EX.           SQ2114.2
+030900 BAIL-OUT-WRITE.                                                  SQ2114.2
+031000     MOVE CORRECT-A TO XXCORRECT. MOVE COMPUTED-A TO XXCOMPUTED.  SQ2114.2
+031100     MOVE   ANSI-REFERENCE TO INF-ANSI-REFERENCE.                 SQ2114.2
+031200     MOVE   XXINFO TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   SQ2114.2
+031300     MOVE   SPACES TO INF-ANSI-REFERENCE.                         SQ2114.2
+031400 BAIL-OUT-EX. EXIT.                                               SQ2114.2
+031500 CCVS1-EXIT.                                                      SQ2114.2
+031600     EXIT.                                                        SQ2114.2
+031700                                                                  SQ2114.2
+031800 RECLEN-OVERSIZE-TEST.                                            SQ2114.2
+031900     MOVE     "REC LEN MISMATCH" TO FEATURE.                      SQ2114.2
+032000     MOVE     "RECLEN-OVERSIZE-TEST" TO PAR-NAME.                 SQ2114.2
+032100     OPEN     OUTPUT MISMATCH-WRITER.                             SQ2114.2
+032200     MOVE     "THIS TRAILER RECORD RUNS LONGER THAN THE FORTY"    SQ2114.2
+032300              TO MW-REC.                                          SQ2114.2
+032400     WRITE    MW-REC.                                             SQ2114.2
+032500     CLOSE    MISMATCH-WRITER.                                    SQ2114.2
+032600     OPEN     INPUT MISMATCH-READER.                              SQ2114.2
+032700     READ     MISMATCH-READER INTO MR-REC.                        SQ2114.2
+032800     IF       WS-MISMATCH-STATUS EQUAL TO "04"                    SQ2114.2
+032810              OR WS-MISMATCH-STATUS EQUAL TO "06"                 SQ2114.2
+032820              PERFORM PASS GO TO RECLEN-OVERSIZE-CLOSE.           SQ2114.2
+032900     MOVE     WS-MISMATCH-STATUS TO COMPUTED-A.                   SQ2114.2
+033000     MOVE     "04 OR 06" TO CORRECT-A.                            SQ2114.2
+033100     MOVE     "OVERSIZE RECORD DID NOT REPORT A LENGTH ERROR"     SQ2114.2
+033200              TO RE-MARK.                                         SQ2114.2
+033300     PERFORM  FAIL.                                               SQ2114.2
+033400 RECLEN-OVERSIZE-CLOSE.                                           SQ2114.2
+033500     CLOSE    MISMATCH-READER.                                    SQ2114.2
+033600 RECLEN-OVERSIZE-WRITE.                                           SQ2114.2
+033700     PERFORM  PRINT-DETAIL.                                       SQ2114.2
+033900 RECLEN-OVERSIZE-TEST-EXIT.                                       SQ2114.2
+034000     EXIT.                                                        SQ2114.2
+034100 RECLEN-UNDERSIZE-TEST.                                           SQ2114.2
+034200     MOVE     "REC LEN MISMATCH" TO FEATURE.                      SQ2114.2
+034300     MOVE     "RECLEN-UNDERSIZE-TEST" TO PAR-NAME.                SQ2114.2
+034400     OPEN     OUTPUT MISMATCH-WRITER.                             SQ2114.2
+034500     MOVE     "SHORT TRAILER REC" TO MW-REC.                      SQ2114.2
+034600     WRITE    MW-REC.                                             SQ2114.2
+034700     CLOSE    MISMATCH-WRITER.                                    SQ2114.2
+034800     OPEN     INPUT MISMATCH-READER.                              SQ2114.2
+034900     READ     MISMATCH-READER INTO MR-REC.                        SQ2114.2
+035000     CLOSE    MISMATCH-READER.                                    SQ2114.2
+035100     IF       WS-MISMATCH-STATUS EQUAL TO "00"                    SQ2114.2
+035200              AND MR-REC EQUAL TO WS-EXPECTED-PAD                 SQ2114.2
+035300              PERFORM PASS GO TO RECLEN-UNDERSIZE-WRITE.          SQ2114.2
+035400     MOVE     WS-MISMATCH-STATUS TO COMPUTED-A.                   SQ2114.2
+035500     MOVE     "00, EXACT SPACE-PAD" TO CORRECT-A.                 SQ2114.2
+035600     MOVE     "SHORT RECORD WAS NOT CLEANLY SPACE-PADDED"         SQ2114.2
+035700              TO RE-MARK.                                         SQ2114.2
+035800     PERFORM  FAIL.                                               SQ2114.2
+035900 RECLEN-UNDERSIZE-WRITE.                                          SQ2114.2
+036000     PERFORM  PRINT-DETAIL.                                       SQ2114.2
+036100 RECLEN-UNDERSIZE-TEST-EXIT.                                      SQ2114.2
+036200     EXIT.                                                        SQ2114.2
