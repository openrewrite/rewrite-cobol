@@ -0,0 +1,172 @@
+000100 IDENTIFICATION DIVISION.                                         CCVSPI.1
+000200 PROGRAM-ID.                                                      CCVSPI.1
+000300     CCVSPID.                                                     CCVSPI.1
+000400**    PROGRAM-ID / CCVS-PGM-ID COLLISION GUARD.                   CCVSPI.1
+000500**    SCANS EVERY SOURCE FILE NAMED IN THE INPUT DECK-LIST FOR    CCVSPI.1
+000600**    ITS PROGRAM-ID PARAGRAPH VALUE AND ITS CCVS-PGM-ID LITERAL, CCVSPI.1
+000700**    THEN CROSS-CHECKS THE WHOLE LIBRARY FOR ANY NAME USED BY    CCVSPI.1
+000800**    MORE THAN ONE DECK. A DUPLICATE PROGRAM-ID SILENTLY         CCVSPI.1
+000900**    SHADOWS THE WRONG LOAD MODULE IN SOME TARGET ENVIRONMENTS,  CCVSPI.1
+001000**    SO THIS IS RUN ONCE AGAINST THE FULL DECK LIBRARY BEFORE A  CCVSPI.1
+001100**    NEW OR LOCALLY-WRITTEN DECK IS ADDED TO THE NIGHTLY BATCH   CCVSPI.1
+001200**    AND SUBMITTED FOR COMPILATION.                              CCVSPI.1
+001300**                                                                CCVSPI.1
+001400**    INPUT DECK-LIST IS ONE LINE PER DECK: AN 8-CHARACTER DECK   CCVSPI.1
+001500**    NAME FOLLOWED BY THE PATH TO THAT DECK'S COBOL SOURCE FILE. CCVSPI.1
+001600**    THE DECK NAME COLUMN IS FOR REPORTING ONLY -- THE NAMES     CCVSPI.1
+001700**    ACTUALLY CHECKED FOR COLLISION ARE THE PROGRAM-ID AND       CCVSPI.1
+001800**    CCVS-PGM-ID VALUES FOUND INSIDE EACH SOURCE FILE.           CCVSPI.1
+001900 ENVIRONMENT DIVISION.                                            CCVSPI.1
+002000 CONFIGURATION SECTION.                                           CCVSPI.1
+002100 SOURCE-COMPUTER.                                                 CCVSPI.1
+002200     XXXXX082.                                                    CCVSPI.1
+002300 OBJECT-COMPUTER.                                                 CCVSPI.1
+002400     XXXXX083.                                                    CCVSPI.1
+002500 INPUT-OUTPUT SECTION.                                            CCVSPI.1
+002600 FILE-CONTROL.                                                    CCVSPI.1
+002700     SELECT DECK-LIST ASSIGN TO "DECKLIST"                        CCVSPI.1
+002800         ORGANIZATION IS LINE SEQUENTIAL.                         CCVSPI.1
+002900     SELECT PID-RPT ASSIGN TO "PIDRPT"                            CCVSPI.1
+003000         ORGANIZATION IS LINE SEQUENTIAL.                         CCVSPI.1
+003100     SELECT SRC-IN ASSIGN TO WS-SOURCE-NAME                       CCVSPI.1
+003200         ORGANIZATION IS LINE SEQUENTIAL.                         CCVSPI.1
+003300 DATA DIVISION.                                                   CCVSPI.1
+003400 FILE SECTION.                                                    CCVSPI.1
+003500 FD  DECK-LIST.                                                   CCVSPI.1
+003600 01  DECK-LIST-REC.                                               CCVSPI.1
+003700     05 DL-DECK-NAME            PIC X(8).                         CCVSPI.1
+003800     05 FILLER                  PIC X.                            CCVSPI.1
+003900     05 DL-SOURCE-NAME          PIC X(60).                        CCVSPI.1
+004000 FD  PID-RPT.                                                     CCVSPI.1
+004100 01  PID-RPT-REC                PIC X(80).                        CCVSPI.1
+004200 FD  SRC-IN.                                                      CCVSPI.1
+004300 01  SRC-IN-REC                 PIC X(80).                        CCVSPI.1
+004400 WORKING-STORAGE SECTION.                                         CCVSPI.1
+004500 01  WS-SOURCE-NAME              PIC X(60).                       CCVSPI.1
+004600 01  WS-EOF-DECKS                PIC X       VALUE "N".           CCVSPI.1
+004700     88 NO-MORE-DECKS                        VALUE "Y".           CCVSPI.1
+004800 01  WS-EOF-SRC                  PIC X       VALUE "N".           CCVSPI.1
+004900     88 NO-MORE-SRC                          VALUE "Y".           CCVSPI.1
+005000 01  WS-WANT-PROGRAM-ID          PIC X       VALUE "N".           CCVSPI.1
+005100     88 NEXT-LINE-IS-PROGRAM-ID               VALUE "Y".          CCVSPI.1
+005200 01  WS-DECK-COUNT                PIC 9(3)   VALUE ZERO.          CCVSPI.1
+005300 01  WS-COLLISION-TOTAL           PIC 9(3)   VALUE ZERO.          CCVSPI.1
+005400 01  WS-NAME-COUNT                PIC 9(3)   VALUE ZERO.          CCVSPI.1
+005500 01  WS-NI                        PIC 9(3)   VALUE ZERO.          CCVSPI.1
+005600 01  WS-NJ                        PIC 9(3)   VALUE ZERO.          CCVSPI.1
+005700 01  WS-SCAN-NAME                 PIC X(30).                      CCVSPI.1
+005800 01  WS-SCAN-KIND                 PIC X(8).                       CCVSPI.1
+005900 01  WS-NAME-TBL.                                                 CCVSPI.1
+006000     02 WS-NAME-ENTRY OCCURS 200 TIMES.                           CCVSPI.1
+006100         03 WS-N-DECK            PIC X(8).                        CCVSPI.1
+006200         03 WS-N-KIND            PIC X(8).                        CCVSPI.1
+006300         03 WS-N-VALUE           PIC X(30).                       CCVSPI.1
+006400 01  WS-HEAD-LINE.                                                CCVSPI.1
+006500     05 FILLER PIC X(9)  VALUE "DECK NAME".                       CCVSPI.1
+006600     05 FILLER PIC X(9)  VALUE "KIND".                            CCVSPI.1
+006700     05 FILLER PIC X(32) VALUE "NAME".                            CCVSPI.1
+006800     05 FILLER PIC X(30) VALUE "FINDING".                         CCVSPI.1
+006900 01  WS-HYPHEN-LINE                PIC X(80)  VALUE ALL "-".      CCVSPI.1
+007000 01  WS-COLLISION-LINE.                                           CCVSPI.1
+007100     05 WS-CL-DECK1                PIC X(9).                      CCVSPI.1
+007200     05 WS-CL-KIND                 PIC X(9).                      CCVSPI.1
+007300     05 WS-CL-NAME                 PIC X(32).                     CCVSPI.1
+007400     05 FILLER                     PIC X(4)   VALUE "ALSO".       CCVSPI.1
+007500     05 WS-CL-DECK2                PIC X(8).                      CCVSPI.1
+007600     05 FILLER                     PIC X(18)  VALUE SPACE.        CCVSPI.1
+007700 01  WS-SUMMARY-LINE.                                             CCVSPI.1
+007800     05 FILLER              PIC X(17) VALUE "DECKS SCANNED=".     CCVSPI.1
+007900     05 WS-S-COUNT                PIC ZZ9.                        CCVSPI.1
+008000     05 FILLER                  PIC X(14)   VALUE "  COLLISIONS=".CCVSPI.1
+008100     05 WS-S-COLLISION            PIC ZZ9.                        CCVSPI.1
+008200     05 FILLER                   PIC X(44)   VALUE SPACE.         CCVSPI.1
+008300 PROCEDURE DIVISION.                                              CCVSPI.1
+008400 CCVSPID-CONTROL.                                                 CCVSPI.1
+008500     PERFORM INITIALIZE-RPT.                                      CCVSPI.1
+008600     PERFORM READ-DECK-LIST.                                      CCVSPI.1
+008700     PERFORM PROCESS-ONE-DECK UNTIL NO-MORE-DECKS.                CCVSPI.1
+008800     PERFORM FIND-ALL-COLLISIONS.                                 CCVSPI.1
+008900     PERFORM FINALIZE-RPT.                                        CCVSPI.1
+009000     CLOSE DECK-LIST PID-RPT.                                     CCVSPI.1
+009100     MOVE ZERO TO RETURN-CODE.                                    CCVSPI.1
+009200     IF WS-COLLISION-TOTAL NOT EQUAL TO ZERO                      CCVSPI.1
+009300         MOVE 8 TO RETURN-CODE.                                   CCVSPI.1
+009400     STOP RUN.                                                    CCVSPI.1
+009500 INITIALIZE-RPT.                                                  CCVSPI.1
+009600     OPEN INPUT DECK-LIST.                                        CCVSPI.1
+009700     OPEN OUTPUT PID-RPT.                                         CCVSPI.1
+009800     WRITE PID-RPT-REC FROM WS-HEAD-LINE.                         CCVSPI.1
+009900     WRITE PID-RPT-REC FROM WS-HYPHEN-LINE.                       CCVSPI.1
+010000 READ-DECK-LIST.                                                  CCVSPI.1
+010100     READ DECK-LIST                                               CCVSPI.1
+010200         AT END MOVE "Y" TO WS-EOF-DECKS                          CCVSPI.1
+010300         NOT AT END MOVE DL-SOURCE-NAME TO WS-SOURCE-NAME         CCVSPI.1
+010400     END-READ.                                                    CCVSPI.1
+010500 PROCESS-ONE-DECK.                                                CCVSPI.1
+010600     MOVE "N" TO WS-WANT-PROGRAM-ID.                              CCVSPI.1
+010700     PERFORM SCAN-ONE-DECK-SOURCE.                                CCVSPI.1
+010800     ADD 1 TO WS-DECK-COUNT.                                      CCVSPI.1
+010900     PERFORM READ-DECK-LIST.                                      CCVSPI.1
+011000 SCAN-ONE-DECK-SOURCE.                                            CCVSPI.1
+011100     MOVE "N" TO WS-EOF-SRC.                                      CCVSPI.1
+011200     OPEN INPUT SRC-IN.                                           CCVSPI.1
+011300     PERFORM SCAN-SRC-LINE UNTIL NO-MORE-SRC.                     CCVSPI.1
+011400     CLOSE SRC-IN.                                                CCVSPI.1
+011500 SCAN-SRC-LINE.                                                   CCVSPI.1
+011600     READ SRC-IN                                                  CCVSPI.1
+011700         AT END MOVE "Y" TO WS-EOF-SRC                            CCVSPI.1
+011800         NOT AT END PERFORM EXTRACT-NAME-FROM-LINE                CCVSPI.1
+011900     END-READ.                                                    CCVSPI.1
+012000 EXTRACT-NAME-FROM-LINE.                                          CCVSPI.1
+012100     IF NEXT-LINE-IS-PROGRAM-ID                                   CCVSPI.1
+012200         MOVE "N" TO WS-WANT-PROGRAM-ID                           CCVSPI.1
+012300         MOVE "PROGID" TO WS-SCAN-KIND                            CCVSPI.1
+012400         PERFORM EXTRACT-TRAILING-WORD                            CCVSPI.1
+012500         PERFORM ADD-NAME-ENTRY.                                  CCVSPI.1
+012600     IF SRC-IN-REC (8:11) EQUAL TO "PROGRAM-ID."                  CCVSPI.1
+012700         MOVE "Y" TO WS-WANT-PROGRAM-ID.                          CCVSPI.1
+012800     IF SRC-IN-REC (8:11) EQUAL TO "CCVS-PGM-ID"                  CCVSPI.1
+012900         MOVE "PGMID" TO WS-SCAN-KIND                             CCVSPI.1
+013000         PERFORM EXTRACT-QUOTED-LITERAL                           CCVSPI.1
+013100         IF WS-SCAN-NAME NOT EQUAL TO SPACE                       CCVSPI.1
+013200             PERFORM ADD-NAME-ENTRY.                              CCVSPI.1
+013300 EXTRACT-TRAILING-WORD.                                           CCVSPI.1
+013400     MOVE SPACE TO WS-SCAN-NAME.                                  CCVSPI.1
+013500     MOVE SRC-IN-REC (8:30) TO WS-SCAN-NAME.                      CCVSPI.1
+013600     INSPECT WS-SCAN-NAME REPLACING ALL "." BY SPACE.             CCVSPI.1
+013700 EXTRACT-QUOTED-LITERAL.                                          CCVSPI.1
+013800     MOVE SPACE TO WS-SCAN-NAME.                                  CCVSPI.1
+014000     UNSTRING SRC-IN-REC DELIMITED BY ALL QUOTE                   CCVSPI.1
+014100         INTO WS-SCAN-KIND WS-SCAN-NAME.                          CCVSPI.1
+014200     INSPECT WS-SCAN-NAME REPLACING ALL "." BY SPACE.             CCVSPI.1
+014300     MOVE "PGMID" TO WS-SCAN-KIND.                                CCVSPI.1
+014400 ADD-NAME-ENTRY.                                                  CCVSPI.1
+014500     IF WS-NAME-COUNT < 200                                       CCVSPI.1
+014600         ADD 1 TO WS-NAME-COUNT                                   CCVSPI.1
+014700         MOVE DL-DECK-NAME TO WS-N-DECK (WS-NAME-COUNT)           CCVSPI.1
+014800         MOVE WS-SCAN-KIND TO WS-N-KIND (WS-NAME-COUNT)           CCVSPI.1
+014900         MOVE WS-SCAN-NAME TO WS-N-VALUE (WS-NAME-COUNT).         CCVSPI.1
+015000 FIND-ALL-COLLISIONS.                                             CCVSPI.1
+015100     PERFORM COMPARE-ONE-NAME VARYING WS-NI FROM 1 BY 1           CCVSPI.1
+015200         UNTIL WS-NI > WS-NAME-COUNT.                             CCVSPI.1
+015300 COMPARE-ONE-NAME.                                                CCVSPI.1
+015400     COMPUTE WS-NJ = WS-NI + 1.                                   CCVSPI.1
+015500     PERFORM COMPARE-NAME-PAIR UNTIL WS-NJ > WS-NAME-COUNT.       CCVSPI.1
+015600 COMPARE-NAME-PAIR.                                               CCVSPI.1
+015700     IF WS-N-KIND (WS-NI) EQUAL TO WS-N-KIND (WS-NJ)              CCVSPI.1
+015800         AND WS-N-VALUE (WS-NI) EQUAL TO WS-N-VALUE (WS-NJ)       CCVSPI.1
+015900         AND WS-N-DECK (WS-NI) NOT EQUAL TO WS-N-DECK (WS-NJ)     CCVSPI.1
+016000         PERFORM WRITE-COLLISION-LINE                             CCVSPI.1
+016100         ADD 1 TO WS-COLLISION-TOTAL.                             CCVSPI.1
+016200     ADD 1 TO WS-NJ.                                              CCVSPI.1
+016300 WRITE-COLLISION-LINE.                                            CCVSPI.1
+016400     MOVE WS-N-DECK (WS-NI) TO WS-CL-DECK1.                       CCVSPI.1
+016500     MOVE WS-N-KIND (WS-NI) TO WS-CL-KIND.                        CCVSPI.1
+016600     MOVE WS-N-VALUE (WS-NI) TO WS-CL-NAME.                       CCVSPI.1
+016700     MOVE WS-N-DECK (WS-NJ) TO WS-CL-DECK2.                       CCVSPI.1
+016800     WRITE PID-RPT-REC FROM WS-COLLISION-LINE.                    CCVSPI.1
+016900 FINALIZE-RPT.                                                    CCVSPI.1
+017000     WRITE PID-RPT-REC FROM WS-HYPHEN-LINE.                       CCVSPI.1
+017100     MOVE WS-DECK-COUNT TO WS-S-COUNT.                            CCVSPI.1
+017200     MOVE WS-COLLISION-TOTAL TO WS-S-COLLISION.                   CCVSPI.1
+017300     WRITE PID-RPT-REC FROM WS-SUMMARY-LINE.                      CCVSPI.1
