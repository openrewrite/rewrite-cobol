@@ -0,0 +1,429 @@
+000100 IDENTIFICATION DIVISION.                                         ST1154.2
+000200 PROGRAM-ID.                                                      ST1154.2
+000300     ST115M.                                                      ST1154.2
+000400 ENVIRONMENT DIVISION.                                            ST1154.2
+000500 CONFIGURATION SECTION.                                           ST1154.2
+000600 SOURCE-COMPUTER.                                                 ST1154.2
+000700     XXXXX082.                                                    ST1154.2
+000800 OBJECT-COMPUTER.                                                 ST1154.2
+000900     XXXXX083.                                                    ST1154.2
+001000 INPUT-OUTPUT SECTION.                                            ST1154.2
+001100 FILE-CONTROL.                                                    ST1154.2
+001200     SELECT PRINT-FILE ASSIGN TO                                  ST1154.2
+001300     XXXXX055.                                                    ST1154.2
+001400                                                                  ST1154.2
+001500     SELECT SORTFILE-1O ASSIGN TO                                 ST1154.2
+001600     XXXXX027.                                                    ST1154.2
+001700     SELECT SORTOUT1-1O ASSIGN TO                                 ST1154.2
+001800     XXXXP001.                                                    ST1154.2
+001900     SELECT SORTOUT2-1O ASSIGN TO                                 ST1154.2
+002000     XXXXP002.                                                    ST1154.2
+002100     SELECT SORTOUT3-1O ASSIGN TO                                 ST1154.2
+002200     XXXXP003.                                                    ST1154.2
+002300                                                                  ST1154.2
+002400 DATA DIVISION.                                                   ST1154.2
+002500 FILE SECTION.                                                    ST1154.2
+002600 FD  PRINT-FILE.                                                  ST1154.2
+002700 01  PRINT-REC PICTURE X(120).                                    ST1154.2
+002800 01  DUMMY-RECORD PICTURE X(120).                                 ST1154.2
+002900                                                                  ST1154.2
+003000 SD  SORTFILE-1O                                                  ST1154.2
+003100     RECORD CONTAINS 27 CHARACTERS                                ST1154.2
+003200     DATA RECORD IS SORT-GROUP-O.                                 ST1154.2
+003300 01  SORT-GROUP-O.                                                ST1154.2
+003400     02 SRT-KEY-O       PICTURE 9(4).                             ST1154.2
+003500     02 SRT-SEQ-O       PICTURE 9(4).                             ST1154.2
+003600     02 FILLER          PICTURE X(19).                            ST1154.2
+003700 FD  SORTOUT1-1O                                                  ST1154.2
+003800     LABEL RECORDS STANDARD                                       ST1154.2
+003900     RECORD CONTAINS 27 CHARACTERS                                ST1154.2
+004000     DATA RECORD IS SORTOUT1-1O-REC.                              ST1154.2
+004100 01  SORTOUT1-1O-REC.                                             ST1154.2
+004200     02 OUT1-KEY-O      PICTURE 9(4).                             ST1154.2
+004300     02 OUT1-SEQ-O      PICTURE 9(4).                             ST1154.2
+004400     02 FILLER          PICTURE X(19).                            ST1154.2
+004500 FD  SORTOUT2-1O                                                  ST1154.2
+004600     LABEL RECORDS STANDARD                                       ST1154.2
+004700     RECORD CONTAINS 27 CHARACTERS                                ST1154.2
+004800     DATA RECORD IS SORTOUT2-1O-REC.                              ST1154.2
+004900 01  SORTOUT2-1O-REC.                                             ST1154.2
+005000     02 OUT2-KEY-O      PICTURE 9(4).                             ST1154.2
+005100     02 OUT2-SEQ-O      PICTURE 9(4).                             ST1154.2
+005200     02 FILLER          PICTURE X(19).                            ST1154.2
+005300 FD  SORTOUT3-1O                                                  ST1154.2
+005400     LABEL RECORDS STANDARD                                       ST1154.2
+005500     RECORD CONTAINS 27 CHARACTERS                                ST1154.2
+005600     DATA RECORD IS SORTOUT3-1O-REC.                              ST1154.2
+005700 01  SORTOUT3-1O-REC.                                             ST1154.2
+005800     02 OUT3-KEY-O      PICTURE 9(4).                             ST1154.2
+005900     02 OUT3-SEQ-O      PICTURE 9(4).                             ST1154.2
+006000     02 FILLER          PICTURE X(19).                            ST1154.2
+006100                                                                  ST1154.2
+006200 WORKING-STORAGE SECTION.                                         ST1154.2
+006300                                                                  ST1154.2
+006400 01  WRK-PREV-KEY                 PIC 9(4)  VALUE ZERO.           ST1154.2
+006500 01  WRK-COUNT-O                  PIC 9(2)  VALUE ZERO.           ST1154.2
+006600 01  WRK-ORDER-SW                 PIC X(1)  VALUE "Y".            ST1154.2
+006700     88 WRK-IN-ORDER              VALUE "Y".                      ST1154.2
+006800                                                                  ST1154.2
+006900 01  TEST-RESULTS.                                                ST1154.2
+007000     02 FILLER                   PIC X      VALUE SPACE.          ST1154.2
+007100     02 FEATURE                  PIC X(20)  VALUE SPACE.          ST1154.2
+007200     02 FILLER                   PIC X      VALUE SPACE.          ST1154.2
+007300     02 P-OR-F                   PIC X(5)   VALUE SPACE.          ST1154.2
+007400     02 FILLER                   PIC X      VALUE SPACE.          ST1154.2
+007500     02  PAR-NAME.                                                ST1154.2
+007600       03 FILLER                 PIC X(19)  VALUE SPACE.          ST1154.2
+007700       03  PARDOT-X              PIC X      VALUE SPACE.          ST1154.2
+007800       03 DOTVALUE               PIC 99     VALUE ZERO.           ST1154.2
+007900     02 FILLER                   PIC X(8)   VALUE SPACE.          ST1154.2
+008000     02 RE-MARK                  PIC X(61).                       ST1154.2
+008100 01  TEST-COMPUTED.                                               ST1154.2
+008200     02 FILLER                   PIC X(30)  VALUE SPACE.          ST1154.2
+008300     02 FILLER                   PIC X(17)  VALUE                 ST1154.2
+008400            "       COMPUTED=".                                   ST1154.2
+008500     02 COMPUTED-X.                                               ST1154.2
+008600     03 COMPUTED-A               PIC X(20)  VALUE SPACE.          ST1154.2
+008700     03 COMPUTED-N               REDEFINES COMPUTED-A             ST1154.2
+008800                                 PIC -9(9).9(9).                  ST1154.2
+008900     03 COMPUTED-0V18 REDEFINES COMPUTED-A   PIC -.9(18).         ST1154.2
+009000     03 COMPUTED-4V14 REDEFINES COMPUTED-A   PIC -9(4).9(14).     ST1154.2
+009100     03 COMPUTED-14V4 REDEFINES COMPUTED-A   PIC -9(14).9(4).     ST1154.2
+009200     03       CM-18V0 REDEFINES COMPUTED-A.                       ST1154.2
+009300         04 COMPUTED-18V0                    PIC -9(18).          ST1154.2
+009400         04 FILLER                           PIC X.               ST1154.2
+009500     03 FILLER PIC X(50) VALUE SPACE.                             ST1154.2
+009600 01  TEST-CORRECT.                                                ST1154.2
+009700     02 FILLER PIC X(30) VALUE SPACE.                             ST1154.2
+009800     02 FILLER PIC X(17) VALUE "       CORRECT =".                ST1154.2
+009900     02 CORRECT-X.                                                ST1154.2
+010000     03 CORRECT-A                  PIC X(20) VALUE SPACE.         ST1154.2
+010100     03 CORRECT-N    REDEFINES CORRECT-A     PIC -9(9).9(9).      ST1154.2
+010200     03 CORRECT-0V18 REDEFINES CORRECT-A     PIC -.9(18).         ST1154.2
+010300     03 CORRECT-4V14 REDEFINES CORRECT-A     PIC -9(4).9(14).     ST1154.2
+010400     03 CORRECT-14V4 REDEFINES CORRECT-A     PIC -9(14).9(4).     ST1154.2
+010500     03      CR-18V0 REDEFINES CORRECT-A.                         ST1154.2
+010600         04 CORRECT-18V0                     PIC -9(18).          ST1154.2
+010700         04 FILLER                           PIC X.               ST1154.2
+010800     03 FILLER PIC X(2) VALUE SPACE.                              ST1154.2
+010900     03 COR-ANSI-REFERENCE             PIC X(48) VALUE SPACE.     ST1154.2
+011000 01  CCVS-C-1.                                                    ST1154.2
+011100     02 FILLER  PIC IS X(99)    VALUE IS " FEATURE              PAST1154.2
+011200-    "SS  PARAGRAPH-NAME                                          ST1154.2
+011300-    "       REMARKS".                                            ST1154.2
+011400     02 FILLER                     PIC X(20)    VALUE SPACE.      ST1154.2
+011500 01  CCVS-C-2.                                                    ST1154.2
+011600     02 FILLER                     PIC X        VALUE SPACE.      ST1154.2
+011700     02 FILLER                     PIC X(6)     VALUE "TESTED".   ST1154.2
+011800     02 FILLER                     PIC X(15)    VALUE SPACE.      ST1154.2
+011900     02 FILLER                     PIC X(4)     VALUE "FAIL".     ST1154.2
+012000     02 FILLER                     PIC X(94)    VALUE SPACE.      ST1154.2
+012100 01  REC-CT                        PIC 99       VALUE ZERO.       ST1154.2
+012200 01  DELETE-COUNTER                PIC 999      VALUE ZERO.       ST1154.2
+012300 01  ERROR-COUNTER                 PIC 999      VALUE ZERO.       ST1154.2
+012400 01  INSPECT-COUNTER               PIC 999      VALUE ZERO.       ST1154.2
+012500 01  PASS-COUNTER                  PIC 999      VALUE ZERO.       ST1154.2
+012600 01  ERROR-HOLD                    PIC 999      VALUE ZERO.       ST1154.2
+012700 01  DUMMY-HOLD                    PIC X(120)   VALUE SPACE.      ST1154.2
+012800 01  RECORD-COUNT                  PIC 9(5)     VALUE ZERO.       ST1154.2
+012900 01  ANSI-REFERENCE                PIC X(48)    VALUE SPACES.     ST1154.2
+013000 01  CCVS-H-1.                                                    ST1154.2
+013100     02  FILLER                    PIC X(39)    VALUE SPACES.     ST1154.2
+013200     02  FILLER                    PIC X(42)    VALUE             ST1154.2
+013300     "OFFICIAL COBOL COMPILER VALIDATION SYSTEM".                 ST1154.2
+013400     02  FILLER                    PIC X(39)    VALUE SPACES.     ST1154.2
+013500 01  CCVS-H-2A.                                                   ST1154.2
+013600   02  FILLER                        PIC X(40)  VALUE SPACE.      ST1154.2
+013700   02  FILLER                        PIC X(7)   VALUE "CCVS85 ".  ST1154.2
+013800   02  FILLER                        PIC XXXX   VALUE             ST1154.2
+013900     "4.2 ".                                                      ST1154.2
+014000   02  FILLER                        PIC X(28)  VALUE             ST1154.2
+014100            " COPY - NOT FOR DISTRIBUTION".                       ST1154.2
+014200   02  FILLER                        PIC X(41)  VALUE SPACE.      ST1154.2
+014300 01  CCVS-H-2B.                                                   ST1154.2
+014400   02  FILLER                        PIC X(15)  VALUE             ST1154.2
+014500            "TEST RESULT OF ".                                    ST1154.2
+014600   02  TEST-ID                       PIC X(9).                    ST1154.2
+014700   02  FILLER                        PIC X(4)   VALUE             ST1154.2
+014800            " IN ".                                               ST1154.2
+014900   02  FILLER                        PIC X(12)  VALUE             ST1154.2
+015000     " HIGH       ".                                              ST1154.2
+015100   02  FILLER                        PIC X(22)  VALUE             ST1154.2
+015200            " LEVEL VALIDATION FOR ".                             ST1154.2
+015300   02  FILLER                        PIC X(58)  VALUE             ST1154.2
+015400     "ON-SITE VALIDATION, NATIONAL INSTITUTE OF STD & TECH.     ".ST1154.2
+015500 01  CCVS-H-3.                                                    ST1154.2
+015600     02  FILLER                      PIC X(34)  VALUE             ST1154.2
+015700            " FOR OFFICIAL USE ONLY    ".                         ST1154.2
+015800     02  FILLER                      PIC X(58)  VALUE             ST1154.2
+015900     "COBOL 85 VERSION 4.2, Apr  1993 SSVG                      ".ST1154.2
+016000     02  FILLER                      PIC X(28)  VALUE             ST1154.2
+016100            "  COPYRIGHT   1985 ".                                ST1154.2
+016200 01  CCVS-E-1.                                                    ST1154.2
+016300     02 FILLER                       PIC X(52)  VALUE SPACE.      ST1154.2
+016400     02 FILLER  PIC X(14) VALUE IS "END OF TEST-  ".              ST1154.2
+016500     02 ID-AGAIN                     PIC X(9).                    ST1154.2
+016600     02 FILLER                       PIC X(45)  VALUE SPACES.     ST1154.2
+016700 01  CCVS-E-2.                                                    ST1154.2
+016800     02  FILLER                      PIC X(31)  VALUE SPACE.      ST1154.2
+016900     02  FILLER                      PIC X(21)  VALUE SPACE.      ST1154.2
+017000     02 CCVS-E-2-2.                                               ST1154.2
+017100         03 ERROR-TOTAL              PIC XXX    VALUE SPACE.      ST1154.2
+017200         03 FILLER                   PIC X      VALUE SPACE.      ST1154.2
+017300         03 ENDER-DESC               PIC X(44)  VALUE             ST1154.2
+017400            "ERRORS ENCOUNTERED".                                 ST1154.2
+017500 01  CCVS-E-3.                                                    ST1154.2
+017600     02  FILLER                      PIC X(22)  VALUE             ST1154.2
+017700            " FOR OFFICIAL USE ONLY".                             ST1154.2
+017800     02  FILLER                      PIC X(12)  VALUE SPACE.      ST1154.2
+017900     02  FILLER                      PIC X(58)  VALUE             ST1154.2
+018000     "ON-SITE VALIDATION, NATIONAL INSTITUTE OF STD & TECH.     ".ST1154.2
+018100     02  FILLER                      PIC X(13)  VALUE SPACE.      ST1154.2
+018200     02 FILLER                       PIC X(15)  VALUE             ST1154.2
+018300             " COPYRIGHT 1985".                                   ST1154.2
+018400 01  CCVS-E-4.                                                    ST1154.2
+018500     02 CCVS-E-4-1                   PIC XXX    VALUE SPACE.      ST1154.2
+018600     02 FILLER                       PIC X(4)   VALUE " OF ".     ST1154.2
+018700     02 CCVS-E-4-2                   PIC XXX    VALUE SPACE.      ST1154.2
+018800     02 FILLER                       PIC X(40)  VALUE             ST1154.2
+018900      "  TESTS WERE EXECUTED SUCCESSFULLY".                       ST1154.2
+019000 01  XXINFO.                                                      ST1154.2
+019100     02 FILLER                       PIC X(19)  VALUE             ST1154.2
+019200            "*** INFORMATION ***".                                ST1154.2
+019300     02 INFO-TEXT.                                                ST1154.2
+019400       04 FILLER                     PIC X(8)   VALUE SPACE.      ST1154.2
+019500       04 XXCOMPUTED                 PIC X(20).                   ST1154.2
+019600       04 FILLER                     PIC X(5)   VALUE SPACE.      ST1154.2
+019700       04 XXCORRECT                  PIC X(20).                   ST1154.2
+019800     02 INF-ANSI-REFERENCE           PIC X(48).                   ST1154.2
+019900 01  HYPHEN-LINE.                                                 ST1154.2
+020000     02 FILLER  PIC IS X VALUE IS SPACE.                          ST1154.2
+020100     02 FILLER  PIC IS X(65)    VALUE IS "*********************** ST1154.2
+020200-    "*****************************************".                 ST1154.2
+020300     02 FILLER  PIC IS X(54)    VALUE IS "*********************** ST1154.2
+020400-    "******************************".                            ST1154.2
+020500 01  CCVS-PGM-ID                     PIC X(9)   VALUE             ST1154.2
+020600     "ST115M".                                                    ST1154.2
+020700                                                                  ST1154.2
+020800 PROCEDURE DIVISION.                                              ST1154.2
+020900 SORTPARA SECTION.                                                ST1154.2
+021000 SORT-PARAGRAPH.                                                  ST1154.2
+021100     SORT     SORTFILE-1O ON ASCENDING KEY SRT-KEY-O              ST1154.2
+021200              INPUT PROCEDURE INPROC-O THRU INPROC-O-EXIT         ST1154.2
+021300              GIVING SORTOUT1-1O SORTOUT2-1O SORTOUT3-1O.         ST1154.2
+021400     PERFORM  VERIFY-FANOUT THRU VERIFY-FANOUT-EXIT.              ST1154.2
+021500     PERFORM  CLOSE-FILES.                                        ST1154.2
+021600     STOP     RUN.                                                ST1154.2
+021700 INPROC-O SECTION.                                                ST1154.2
+021800 OPEN-FILES.                                                      ST1154.2
+021900     OPEN    OUTPUT PRINT-FILE.                                   ST1154.2
+022000     MOVE  CCVS-PGM-ID TO TEST-ID. MOVE CCVS-PGM-ID TO ID-AGAIN.  ST1154.2
+022100     MOVE    SPACE TO TEST-RESULTS.                               ST1154.2
+022200     PERFORM HEAD-ROUTINE THRU COLUMN-NAMES-ROUTINE.              ST1154.2
+022300     GO TO CCVS1-EXIT.                                            ST1154.2
+022400 CLOSE-FILES.                                                     ST1154.2
+022500     PERFORM END-ROUTINE THRU END-ROUTINE-13. CLOSE PRINT-FILE.   ST1154.2
+022600                                                                  ST1154.2
+022700 TERMINATE-CCVS.                                                  ST1154.2
+022800     MOVE     ZERO TO RETURN-CODE.                                ST1154.2
+022900     IF       INSPECT-COUNTER NOT EQUAL TO ZERO                   ST1154.2
+023000              MOVE 4 TO RETURN-CODE.                              ST1154.2
+023100     IF       ERROR-COUNTER NOT EQUAL TO ZERO                     ST1154.2
+023200              MOVE 8 TO RETURN-CODE.                              ST1154.2
+023300     IF       DELETE-COUNTER NOT EQUAL TO ZERO                    ST1154.2
+023400              MOVE 16 TO RETURN-CODE.                             ST1154.2
+023500     STOP     RUN.                                                ST1154.2
+023600 INSPT. MOVE "INSPT" TO P-OR-F. ADD 1 TO INSPECT-COUNTER.         ST1154.2
+023700 PASS.  MOVE "PASS " TO P-OR-F.  ADD 1 TO PASS-COUNTER.           ST1154.2
+023800 FAIL.  MOVE "FAIL*" TO P-OR-F.  ADD 1 TO ERROR-COUNTER.          ST1154.2
+023900 DE-LETE.  MOVE "*****" TO P-OR-F.  ADD 1 TO DELETE-COUNTER.      ST1154.2
+024000     MOVE "****TEST DELETED****" TO RE-MARK.                      ST1154.2
+024100 PRINT-DETAIL.                                                    ST1154.2
+024200     IF REC-CT NOT EQUAL TO ZERO                                  ST1154.2
+024300             MOVE "." TO PARDOT-X                                 ST1154.2
+024400             MOVE REC-CT TO DOTVALUE.                             ST1154.2
+024500     MOVE     TEST-RESULTS TO PRINT-REC. PERFORM WRITE-LINE.      ST1154.2
+024600     IF P-OR-F EQUAL TO "FAIL*"  PERFORM WRITE-LINE               ST1154.2
+024700        PERFORM FAIL-ROUTINE THRU FAIL-ROUTINE-EX                 ST1154.2
+024800          ELSE PERFORM BAIL-OUT THRU BAIL-OUT-EX.                 ST1154.2
+024900     MOVE SPACE TO P-OR-F. MOVE SPACE TO COMPUTED-X.              ST1154.2
+025000     MOVE SPACE TO CORRECT-X.                                     ST1154.2
+025100     IF     REC-CT EQUAL TO ZERO  MOVE SPACE TO PAR-NAME.         ST1154.2
+025200     MOVE     SPACE TO RE-MARK.                                   ST1154.2
+025300 HEAD-ROUTINE.                                                    ST1154.2
+025400     MOVE CCVS-H-1  TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.  ST1154.2
+025500     MOVE CCVS-H-2A TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.  ST1154.2
+025600     MOVE CCVS-H-2B TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.  ST1154.2
+025700     MOVE CCVS-H-3  TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.  ST1154.2
+025800 COLUMN-NAMES-ROUTINE.                                            ST1154.2
+025900     MOVE CCVS-C-1 TO DUMMY-RECORD. PERFORM WRITE-LINE.           ST1154.2
+026000     MOVE CCVS-C-2 TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   ST1154.2
+026100     MOVE HYPHEN-LINE TO DUMMY-RECORD. PERFORM WRITE-LINE.        ST1154.2
+026200 END-ROUTINE.                                                     ST1154.2
+026300     MOVE HYPHEN-LINE TO DUMMY-RECORD. PERFORM WRITE-LINE 5 TIMES.ST1154.2
+026400 END-RTN-EXIT.                                                    ST1154.2
+026500     MOVE CCVS-E-1 TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   ST1154.2
+026600 END-ROUTINE-1.                                                   ST1154.2
+026700      ADD ERROR-COUNTER TO ERROR-HOLD ADD INSPECT-COUNTER TO      ST1154.2
+026800      ERROR-HOLD. ADD DELETE-COUNTER TO ERROR-HOLD.               ST1154.2
+026900      ADD PASS-COUNTER TO ERROR-HOLD.                             ST1154.2
+027000      MOVE PASS-COUNTER TO CCVS-E-4-1.                            ST1154.2
+027100      MOVE ERROR-HOLD TO CCVS-E-4-2.                              ST1154.2
+027200      MOVE CCVS-E-4 TO CCVS-E-2-2.                                ST1154.2
+027300      MOVE CCVS-E-2 TO DUMMY-RECORD PERFORM WRITE-LINE.           ST1154.2
+027400  END-ROUTINE-12.                                                 ST1154.2
+027500      MOVE "TEST(S) FAILED" TO ENDER-DESC.                        ST1154.2
+027600     IF       ERROR-COUNTER IS EQUAL TO ZERO                      ST1154.2
+027700         MOVE "NO " TO ERROR-TOTAL                                ST1154.2
+027800         ELSE                                                     ST1154.2
+027900         MOVE ERROR-COUNTER TO ERROR-TOTAL.                       ST1154.2
+028000     MOVE     CCVS-E-2 TO DUMMY-RECORD.                           ST1154.2
+028100     PERFORM WRITE-LINE.                                          ST1154.2
+028200 END-ROUTINE-13.                                                  ST1154.2
+028300     IF DELETE-COUNTER IS EQUAL TO ZERO                           ST1154.2
+028400         MOVE "NO " TO ERROR-TOTAL  ELSE                          ST1154.2
+028500         MOVE DELETE-COUNTER TO ERROR-TOTAL.                      ST1154.2
+028600     MOVE "TEST(S) DELETED     " TO ENDER-DESC.                   ST1154.2
+028700     MOVE CCVS-E-2 TO DUMMY-RECORD. PERFORM WRITE-LINE.           ST1154.2
+028800      IF   INSPECT-COUNTER EQUAL TO ZERO                          ST1154.2
+028900          MOVE "NO " TO ERROR-TOTAL                               ST1154.2
+029000      ELSE MOVE INSPECT-COUNTER TO ERROR-TOTAL.                   ST1154.2
+029100      MOVE "TEST(S) REQUIRE INSPECTION" TO ENDER-DESC.            ST1154.2
+029200      MOVE CCVS-E-2 TO DUMMY-RECORD. PERFORM WRITE-LINE.          ST1154.2
+029300     MOVE CCVS-E-3 TO DUMMY-RECORD. PERFORM WRITE-LINE.           ST1154.2
+029400 WRITE-LINE.                                                      ST1154.2
+029500     ADD 1 TO RECORD-COUNT.                                       ST1154.2
+029600     IF RECORD-COUNT GREATER 50                                   ST1154.2
+029700         MOVE DUMMY-RECORD TO DUMMY-HOLD                          ST1154.2
+029800         MOVE SPACE TO DUMMY-RECORD                               ST1154.2
+029900         WRITE DUMMY-RECORD AFTER ADVANCING PAGE                  ST1154.2
+030000         MOVE CCVS-C-1 TO DUMMY-RECORD PERFORM WRT-LN             ST1154.2
+030100         MOVE CCVS-C-2 TO DUMMY-RECORD PERFORM WRT-LN 2 TIMES     ST1154.2
+030200         MOVE HYPHEN-LINE TO DUMMY-RECORD PERFORM WRT-LN          ST1154.2
+030300         MOVE DUMMY-HOLD TO DUMMY-RECORD                          ST1154.2
+030400         MOVE ZERO TO RECORD-COUNT.                               ST1154.2
+030500     PERFORM WRT-LN.                                              ST1154.2
+030600 WRT-LN.                                                          ST1154.2
+030700     WRITE    DUMMY-RECORD AFTER ADVANCING 1 LINES.               ST1154.2
+030800     MOVE SPACE TO DUMMY-RECORD.                                  ST1154.2
+030900 BLANK-LINE-PRINT.                                                ST1154.2
+031000     PERFORM WRT-LN.                                              ST1154.2
+031100 FAIL-ROUTINE.                                                    ST1154.2
+031200     IF     COMPUTED-X NOT EQUAL TO SPACE                         ST1154.2
+031300            GO TO   FAIL-ROUTINE-WRITE.                           ST1154.2
+031400     IF     CORRECT-X NOT EQUAL TO SPACE GO TO FAIL-ROUTINE-WRITE.ST1154.2
+031500     MOVE   ANSI-REFERENCE TO INF-ANSI-REFERENCE.                 ST1154.2
+031600     MOVE  "NO FURTHER INFORMATION, SEE PROGRAM." TO INFO-TEXT.   ST1154.2
+031700     MOVE   XXINFO TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   ST1154.2
+031800     MOVE   SPACES TO INF-ANSI-REFERENCE.                         ST1154.2
+031900     GO TO  FAIL-ROUTINE-EX.                                      ST1154.2
+032000 FAIL-ROUTINE-WRITE.                                              ST1154.2
+032100     MOVE   TEST-COMPUTED TO PRINT-REC PERFORM WRITE-LINE         ST1154.2
+032200     MOVE   ANSI-REFERENCE TO COR-ANSI-REFERENCE.                 ST1154.2
+032300     MOVE   TEST-CORRECT TO PRINT-REC PERFORM WRITE-LINE 2 TIMES. ST1154.2
+032400     MOVE   SPACES TO COR-ANSI-REFERENCE.                         ST1154.2
+032500 FAIL-ROUTINE-EX. EXIT.                                           ST1154.2
+032600 BAIL-OUT.                                                        ST1154.2
+032700     IF     COMPUTED-A NOT EQUAL TO SPACE GO TO BAIL-OUT-WRITE.   ST1154.2
+032800     IF     CORRECT-A EQUAL TO SPACE GO TO BAIL-OUT-EX.           ST1154.2
+032900 BAIL-OUT-WRITE.                                                  ST1154.2
+033000     MOVE CORRECT-A TO XXCORRECT. MOVE COMPUTED-A TO XXCOMPUTED.  ST1154.2
+033100     MOVE   ANSI-REFERENCE TO INF-ANSI-REFERENCE.                 ST1154.2
+033200     MOVE   XXINFO TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   ST1154.2
+033300     MOVE   SPACES TO INF-ANSI-REFERENCE.                         ST1154.2
+033400 BAIL-OUT-EX. EXIT.                                               ST1154.2
+033500 CCVS1-EXIT.                                                      ST1154.2
+033600     EXIT.                                                        ST1154.2
+033700                                                                  ST1154.2
+033800 BUILD-FILE-O.                                                    ST1154.2
+033900     MOVE     0003 TO SRT-KEY-O. MOVE 0001 TO SRT-SEQ-O.          ST1154.2
+034000     RELEASE  SORT-GROUP-O.                                       ST1154.2
+034100     MOVE     0001 TO SRT-KEY-O. MOVE 0002 TO SRT-SEQ-O.          ST1154.2
+034200     RELEASE  SORT-GROUP-O.                                       ST1154.2
+034300     MOVE     0005 TO SRT-KEY-O. MOVE 0003 TO SRT-SEQ-O.          ST1154.2
+034400     RELEASE  SORT-GROUP-O.                                       ST1154.2
+034500     MOVE     0002 TO SRT-KEY-O. MOVE 0004 TO SRT-SEQ-O.          ST1154.2
+034600     RELEASE  SORT-GROUP-O.                                       ST1154.2
+034700     MOVE     0004 TO SRT-KEY-O. MOVE 0005 TO SRT-SEQ-O.          ST1154.2
+034800     RELEASE  SORT-GROUP-O.                                       ST1154.2
+034900     MOVE     "BUILD FAN-OUT SORT" TO FEATURE.                    ST1154.2
+035000     MOVE     "BUILD-FILE-O" TO PAR-NAME.                         ST1154.2
+035100     MOVE     "FIVE RECORDS RELEASED FOR 3-WAY GIVING FAN-OUT"    ST1154.2
+035200              TO RE-MARK.                                         ST1154.2
+035300     PERFORM  PASS.                                               ST1154.2
+035400     PERFORM  PRINT-DETAIL.                                       ST1154.2
+035500     GO       TO INPROC-O-EXIT.                                   ST1154.2
+035600 INPROC-O-EXIT SECTION.                                           ST1154.2
+035700 EXITPARA-O.                                                      ST1154.2
+035800     EXIT.                                                        ST1154.2
+035850 VERIFYPARA-O SECTION.                                            ST1154.2
+035900 VERIFY-FANOUT.                                                   ST1154.2
+036000     MOVE     "SORT MULTI FAN-OUT" TO FEATURE.                    ST1154.2
+036100     MOVE     "VERIFY-GIVING-1" TO PAR-NAME.                      ST1154.2
+036200     OPEN     INPUT SORTOUT1-1O.                                  ST1154.2
+036300     MOVE     ZERO TO WRK-PREV-KEY. MOVE ZERO TO WRK-COUNT-O.     ST1154.2
+036400     MOVE     "Y" TO WRK-ORDER-SW.                                ST1154.2
+036500 VERIFY-GIVING-1-LOOP.                                            ST1154.2
+036600     READ     SORTOUT1-1O AT END GO TO VERIFY-GIVING-1-TEST.      ST1154.2
+036700     ADD      1 TO WRK-COUNT-O.                                   ST1154.2
+036800     IF       OUT1-KEY-O LESS THAN WRK-PREV-KEY                   ST1154.2
+036900              MOVE "N" TO WRK-ORDER-SW.                           ST1154.2
+037000     MOVE     OUT1-KEY-O TO WRK-PREV-KEY.                         ST1154.2
+037100     GO       TO VERIFY-GIVING-1-LOOP.                            ST1154.2
+037200 VERIFY-GIVING-1-TEST.                                            ST1154.2
+037300     CLOSE    SORTOUT1-1O.                                        ST1154.2
+037400     IF       WRK-IN-ORDER AND WRK-COUNT-O EQUAL TO 5             ST1154.2
+037500              PERFORM PASS GO TO VERIFY-GIVING-1-WRITE.           ST1154.2
+037600     MOVE     WRK-COUNT-O TO COMPUTED-N.                          ST1154.2
+037700     MOVE     5 TO CORRECT-N.                                     ST1154.2
+037800     MOVE     "SORTOUT1-1O FAN-OUT COPY WRONG OR OUT OF ORDER"    ST1154.2
+037900              TO RE-MARK.                                         ST1154.2
+038000     PERFORM  FAIL.                                               ST1154.2
+038100 VERIFY-GIVING-1-WRITE.                                           ST1154.2
+038200     PERFORM  PRINT-DETAIL.                                       ST1154.2
+038300     MOVE     "VERIFY-GIVING-2" TO PAR-NAME.                      ST1154.2
+038400     OPEN     INPUT SORTOUT2-1O.                                  ST1154.2
+038500     MOVE     ZERO TO WRK-PREV-KEY. MOVE ZERO TO WRK-COUNT-O.     ST1154.2
+038600     MOVE     "Y" TO WRK-ORDER-SW.                                ST1154.2
+038700 VERIFY-GIVING-2-LOOP.                                            ST1154.2
+038800     READ     SORTOUT2-1O AT END GO TO VERIFY-GIVING-2-TEST.      ST1154.2
+038900     ADD      1 TO WRK-COUNT-O.                                   ST1154.2
+039000     IF       OUT2-KEY-O LESS THAN WRK-PREV-KEY                   ST1154.2
+039100              MOVE "N" TO WRK-ORDER-SW.                           ST1154.2
+039200     MOVE     OUT2-KEY-O TO WRK-PREV-KEY.                         ST1154.2
+039300     GO       TO VERIFY-GIVING-2-LOOP.                            ST1154.2
+039400 VERIFY-GIVING-2-TEST.                                            ST1154.2
+039500     CLOSE    SORTOUT2-1O.                                        ST1154.2
+039600     IF       WRK-IN-ORDER AND WRK-COUNT-O EQUAL TO 5             ST1154.2
+039700              PERFORM PASS GO TO VERIFY-GIVING-2-WRITE.           ST1154.2
+039800     MOVE     WRK-COUNT-O TO COMPUTED-N.                          ST1154.2
+039900     MOVE     5 TO CORRECT-N.                                     ST1154.2
+040000     MOVE     "SORTOUT2-1O FAN-OUT COPY WRONG OR OUT OF ORDER"    ST1154.2
+040100              TO RE-MARK.                                         ST1154.2
+040200     PERFORM  FAIL.                                               ST1154.2
+040300 VERIFY-GIVING-2-WRITE.                                           ST1154.2
+040400     PERFORM  PRINT-DETAIL.                                       ST1154.2
+040500     MOVE     "VERIFY-GIVING-3" TO PAR-NAME.                      ST1154.2
+040600     OPEN     INPUT SORTOUT3-1O.                                  ST1154.2
+040700     MOVE     ZERO TO WRK-PREV-KEY. MOVE ZERO TO WRK-COUNT-O.     ST1154.2
+040800     MOVE     "Y" TO WRK-ORDER-SW.                                ST1154.2
+040900 VERIFY-GIVING-3-LOOP.                                            ST1154.2
+041000     READ     SORTOUT3-1O AT END GO TO VERIFY-GIVING-3-TEST.      ST1154.2
+041100     ADD      1 TO WRK-COUNT-O.                                   ST1154.2
+041200     IF       OUT3-KEY-O LESS THAN WRK-PREV-KEY                   ST1154.2
+041300              MOVE "N" TO WRK-ORDER-SW.                           ST1154.2
+041400     MOVE     OUT3-KEY-O TO WRK-PREV-KEY.                         ST1154.2
+041500     GO       TO VERIFY-GIVING-3-LOOP.                            ST1154.2
+041600 VERIFY-GIVING-3-TEST.                                            ST1154.2
+041700     CLOSE    SORTOUT3-1O.                                        ST1154.2
+041800     IF       WRK-IN-ORDER AND WRK-COUNT-O EQUAL TO 5             ST1154.2
+041900              PERFORM PASS GO TO VERIFY-GIVING-3-WRITE.           ST1154.2
+042000     MOVE     WRK-COUNT-O TO COMPUTED-N.                          ST1154.2
+042100     MOVE     5 TO CORRECT-N.                                     ST1154.2
+042200     MOVE     "SORTOUT3-1O FAN-OUT COPY WRONG OR OUT OF ORDER"    ST1154.2
+042300              TO RE-MARK.                                         ST1154.2
+042400     PERFORM  FAIL.                                               ST1154.2
+042500 VERIFY-GIVING-3-WRITE.                                           ST1154.2
+042600     PERFORM  PRINT-DETAIL.                                       ST1154.2
+042700 VERIFY-FANOUT-EXIT.                                              ST1154.2
+042800     EXIT.                                                        ST1154.2
