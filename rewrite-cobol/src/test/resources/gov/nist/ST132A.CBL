@@ -0,0 +1,438 @@
+000100 IDENTIFICATION DIVISION.                                         ST1324.2
+000200 PROGRAM-ID.                                                      ST1324.2
+000300     ST132A.                                                      ST1324.2
+000400****************************************************************  ST1324.2
+000500*                                                              *  ST1324.2
+000600*    VALIDATION FOR:-                                       *     ST1324.2
+000700*                                                              *  ST1324.2
+000800*    "ON-SITE VALIDATION, NATIONAL INSTITUTE OF STD & TECH.     ".ST1324.2
+000900*                                                              *  ST1324.2
+001000*    "COBOL 85 VERSION 4.2, Apr  1993 SSVG                      ".ST1324.2
+001100*                                                              *  ST1324.2
+001200****************************************************************  ST1324.2
+001300*                                                              *  ST1324.2
+001400*      X-CARDS USED BY THIS PROGRAM ARE :-                  *     ST1324.2
+001500*                                                              *  ST1324.2
+001600*        X-55  - SYSTEM PRINTER NAME.                       *     ST1324.2
+001700*        X-82  - SOURCE COMPUTER NAME.                      *     ST1324.2
+001800*        X-83  - OBJECT COMPUTER NAME.                      *     ST1324.2
+001900*                                                              *  ST1324.2
+002000****************************************************************  ST1324.2
+002100*                                                              *  ST1324.2
+002200*    PROGRAM ST132A TESTS ACCEPT FROM DATE, DAY,             *    ST1324.2
+002300*    DAY-OF-WEEK AND TIME, VALIDATING THE STRUCTURAL RANGE   *    ST1324.2
+002400*    OF EACH RETURNED FIELD, AND SEPARATELY EXERCISES A      *    ST1324.2
+002500*    YY-TO-CCYY SLIDING CENTURY-WINDOW EXPANSION ROUTINE     *    ST1324.2
+002600*    AGAINST THE BOUNDARY YEARS 00, 49, 50 AND 99.            *   ST1324.2
+002700*                                                              *  ST1324.2
+002800****************************************************************  ST1324.2
+002900                                                                  ST1324.2
+003000 ENVIRONMENT DIVISION.                                            ST1324.2
+003100 CONFIGURATION SECTION.                                           ST1324.2
+003200 SOURCE-COMPUTER.                                                 ST1324.2
+003300     XXXXX082.                                                    ST1324.2
+003400 OBJECT-COMPUTER.                                                 ST1324.2
+003500     XXXXX083.                                                    ST1324.2
+003600 INPUT-OUTPUT SECTION.                                            ST1324.2
+003700 FILE-CONTROL.                                                    ST1324.2
+003800     SELECT PRINT-FILE ASSIGN TO                                  ST1324.2
+003900     XXXXX055.                                                    ST1324.2
+004000 DATA DIVISION.                                                   ST1324.2
+004100 FILE SECTION.                                                    ST1324.2
+004200 FD  PRINT-FILE.                                                  ST1324.2
+004300 01  PRINT-REC PICTURE X(120).                                    ST1324.2
+004400 01  DUMMY-RECORD PICTURE X(120).                                 ST1324.2
+004500 WORKING-STORAGE SECTION.                                         ST1324.2
+004600 01  WS-CURRENT-DATE               PIC 9(6)   VALUE ZERO.         ST1324.2
+004700 01  WS-CURRENT-DATE-R REDEFINES WS-CURRENT-DATE.                 ST1324.2
+004800     02  WS-DATE-YY                PIC 99.                        ST1324.2
+004900     02  WS-DATE-MM                PIC 99.                        ST1324.2
+005000     02  WS-DATE-DD                PIC 99.                        ST1324.2
+005100 01  WS-CURRENT-DAY                PIC 9(5)   VALUE ZERO.         ST1324.2
+005200 01  WS-CURRENT-DAY-R REDEFINES WS-CURRENT-DAY.                   ST1324.2
+005300     02  WS-DAY-YY                 PIC 99.                        ST1324.2
+005400     02  WS-DAY-DDD                PIC 999.                       ST1324.2
+005500 01  WS-CURRENT-DAY-OF-WEEK        PIC 9      VALUE ZERO.         ST1324.2
+005600 01  WS-CURRENT-TIME               PIC 9(8)   VALUE ZERO.         ST1324.2
+005700 01  WS-CURRENT-TIME-R REDEFINES WS-CURRENT-TIME.                 ST1324.2
+005800     02  WS-TIME-HH                PIC 99.                        ST1324.2
+005900     02  WS-TIME-MM                PIC 99.                        ST1324.2
+006000     02  WS-TIME-SS                PIC 99.                        ST1324.2
+006100     02  WS-TIME-SS-DEC            PIC 99.                        ST1324.2
+006200 01  WS-CENTURY-WINDOW-PIVOT       PIC 99     VALUE 50.           ST1324.2
+006300 01  WS-2-DIGIT-YEAR               PIC 99     VALUE ZERO.         ST1324.2
+006400 01  WS-4-DIGIT-YEAR               PIC 9(4)   VALUE ZERO.         ST1324.2
+006500 01  TEST-RESULTS.                                                ST1324.2
+006600     02 FILLER                   PIC X      VALUE SPACE.          ST1324.2
+006700     02 FEATURE                  PIC X(20)  VALUE SPACE.          ST1324.2
+006800     02 FILLER                   PIC X      VALUE SPACE.          ST1324.2
+006900     02 P-OR-F                   PIC X(5)   VALUE SPACE.          ST1324.2
+007000     02 FILLER                   PIC X      VALUE SPACE.          ST1324.2
+007100     02  PAR-NAME.                                                ST1324.2
+007200       03 FILLER                 PIC X(19)  VALUE SPACE.          ST1324.2
+007300       03  PARDOT-X              PIC X      VALUE SPACE.          ST1324.2
+007400       03 DOTVALUE               PIC 99     VALUE ZERO.           ST1324.2
+007500     02 FILLER                   PIC X(8)   VALUE SPACE.          ST1324.2
+007600     02 RE-MARK                  PIC X(61).                       ST1324.2
+007700 01  TEST-COMPUTED.                                               ST1324.2
+007800     02 FILLER                   PIC X(30)  VALUE SPACE.          ST1324.2
+007900     02 FILLER                   PIC X(17)  VALUE                 ST1324.2
+008000            "       COMPUTED=".                                   ST1324.2
+008100     02 COMPUTED-X.                                               ST1324.2
+008200     03 COMPUTED-A               PIC X(20)  VALUE SPACE.          ST1324.2
+008300     03 COMPUTED-N               REDEFINES COMPUTED-A             ST1324.2
+008400                                 PIC -9(9).9(9).                  ST1324.2
+008500     03 COMPUTED-0V18 REDEFINES COMPUTED-A   PIC -.9(18).         ST1324.2
+008600     03 COMPUTED-4V14 REDEFINES COMPUTED-A   PIC -9(4).9(14).     ST1324.2
+008700     03 COMPUTED-14V4 REDEFINES COMPUTED-A   PIC -9(14).9(4).     ST1324.2
+008800     03       CM-18V0 REDEFINES COMPUTED-A.                       ST1324.2
+008900         04 COMPUTED-18V0                    PIC -9(18).          ST1324.2
+009000         04 FILLER                           PIC X.               ST1324.2
+009100     03 FILLER PIC X(50) VALUE SPACE.                             ST1324.2
+009200 01  TEST-CORRECT.                                                ST1324.2
+009300     02 FILLER PIC X(30) VALUE SPACE.                             ST1324.2
+009400     02 FILLER PIC X(17) VALUE "       CORRECT =".                ST1324.2
+009500     02 CORRECT-X.                                                ST1324.2
+009600     03 CORRECT-A                  PIC X(20) VALUE SPACE.         ST1324.2
+009700     03 CORRECT-N    REDEFINES CORRECT-A     PIC -9(9).9(9).      ST1324.2
+009800     03 CORRECT-0V18 REDEFINES CORRECT-A     PIC -.9(18).         ST1324.2
+009900     03 CORRECT-4V14 REDEFINES CORRECT-A     PIC -9(4).9(14).     ST1324.2
+010000     03 CORRECT-14V4 REDEFINES CORRECT-A     PIC -9(14).9(4).     ST1324.2
+010100     03      CR-18V0 REDEFINES CORRECT-A.                         ST1324.2
+010200         04 CORRECT-18V0                     PIC -9(18).          ST1324.2
+010300         04 FILLER                           PIC X.               ST1324.2
+010400     03 FILLER PIC X(2) VALUE SPACE.                              ST1324.2
+010500     03 COR-ANSI-REFERENCE             PIC X(48) VALUE SPACE.     ST1324.2
+010600 01  CCVS-C-1.                                                    ST1324.2
+010700     02 FILLER  PIC IS X(99)    VALUE IS " FEATURE              PAST1324.2
+010800-    "SS  PARAGRAPH-NAME                                          ST1324.2
+010900-    "       REMARKS".                                            ST1324.2
+011000     02 FILLER                     PIC X(20)    VALUE SPACE.      ST1324.2
+011100 01  CCVS-C-2.                                                    ST1324.2
+011200     02 FILLER                     PIC X        VALUE SPACE.      ST1324.2
+011300     02 FILLER                     PIC X(6)     VALUE "TESTED".   ST1324.2
+011400     02 FILLER                     PIC X(15)    VALUE SPACE.      ST1324.2
+011500     02 FILLER                     PIC X(4)     VALUE "FAIL".     ST1324.2
+011600     02 FILLER                     PIC X(94)    VALUE SPACE.      ST1324.2
+011700 01  REC-CT                        PIC 99       VALUE ZERO.       ST1324.2
+011800 01  DELETE-COUNTER                PIC 999      VALUE ZERO.       ST1324.2
+011900 01  ERROR-COUNTER                 PIC 999      VALUE ZERO.       ST1324.2
+012000 01  INSPECT-COUNTER               PIC 999      VALUE ZERO.       ST1324.2
+012100 01  PASS-COUNTER                  PIC 999      VALUE ZERO.       ST1324.2
+012200 01  TOTAL-ERROR                   PIC 999      VALUE ZERO.       ST1324.2
+012300 01  ERROR-HOLD                    PIC 999      VALUE ZERO.       ST1324.2
+012400 01  DUMMY-HOLD                    PIC X(120)   VALUE SPACE.      ST1324.2
+012500 01  RECORD-COUNT                  PIC 9(5)     VALUE ZERO.       ST1324.2
+012600 01  ANSI-REFERENCE                PIC X(48)    VALUE SPACES.     ST1324.2
+012700 01  CCVS-H-1.                                                    ST1324.2
+012800     02  FILLER                    PIC X(39)    VALUE SPACES.     ST1324.2
+012900     02  FILLER                    PIC X(42)    VALUE             ST1324.2
+013000     "OFFICIAL COBOL COMPILER VALIDATION SYSTEM".                 ST1324.2
+013100     02  FILLER                    PIC X(39)    VALUE SPACES.     ST1324.2
+013200 01  CCVS-H-2A.                                                   ST1324.2
+013300   02  FILLER                        PIC X(40)  VALUE SPACE.      ST1324.2
+013400   02  FILLER                        PIC X(7)   VALUE "CCVS85 ".  ST1324.2
+013500   02  FILLER                        PIC XXXX   VALUE             ST1324.2
+013600     "4.2 ".                                                      ST1324.2
+013700   02  FILLER                        PIC X(28)  VALUE             ST1324.2
+013800            " COPY - NOT FOR DISTRIBUTION".                       ST1324.2
+013900   02  FILLER                        PIC X(41)  VALUE SPACE.      ST1324.2
+014000                                                                  ST1324.2
+014100 01  CCVS-H-2B.                                                   ST1324.2
+014200   02  FILLER                        PIC X(15)  VALUE             ST1324.2
+014300            "TEST RESULT OF ".                                    ST1324.2
+014400   02  TEST-ID                       PIC X(9).                    ST1324.2
+014500   02  FILLER                        PIC X(4)   VALUE             ST1324.2
+014600            " IN ".                                               ST1324.2
+014700   02  FILLER                        PIC X(12)  VALUE             ST1324.2
+014800     " HIGH       ".                                              ST1324.2
+014900   02  FILLER                        PIC X(22)  VALUE             ST1324.2
+015000            " LEVEL VALIDATION FOR ".                             ST1324.2
+015100   02  FILLER                        PIC X(58)  VALUE             ST1324.2
+015200     "ON-SITE VALIDATION, NATIONAL INSTITUTE OF STD & TECH.     ".ST1324.2
+015300 01  CCVS-H-3.                                                    ST1324.2
+015400     02  FILLER                      PIC X(34)  VALUE             ST1324.2
+015500            " FOR OFFICIAL USE ONLY    ".                         ST1324.2
+015600     02  FILLER                      PIC X(58)  VALUE             ST1324.2
+015700     "COBOL 85 VERSION 4.2, Apr  1993 SSVG                      ".ST1324.2
+015800     02  FILLER                      PIC X(28)  VALUE             ST1324.2
+015900            "  COPYRIGHT   1985 ".                                ST1324.2
+016000 01  CCVS-E-1.                                                    ST1324.2
+016100     02 FILLER                       PIC X(52)  VALUE SPACE.      ST1324.2
+016200     02 FILLER  PIC X(14) VALUE IS "END OF TEST-  ".              ST1324.2
+016300     02 ID-AGAIN                     PIC X(9).                    ST1324.2
+016400     02 FILLER                       PIC X(45)  VALUE SPACES.     ST1324.2
+016500 01  CCVS-E-2.                                                    ST1324.2
+016600     02  FILLER                      PIC X(31)  VALUE SPACE.      ST1324.2
+016700     02  FILLER                      PIC X(21)  VALUE SPACE.      ST1324.2
+016800     02 CCVS-E-2-2.                                               ST1324.2
+016900         03 ERROR-TOTAL              PIC XXX    VALUE SPACE.      ST1324.2
+017000         03 FILLER                   PIC X      VALUE SPACE.      ST1324.2
+017100         03 ENDER-DESC               PIC X(44)  VALUE             ST1324.2
+017200            "ERRORS ENCOUNTERED".                                 ST1324.2
+017300 01  CCVS-E-3.                                                    ST1324.2
+017400     02  FILLER                      PIC X(22)  VALUE             ST1324.2
+017500            " FOR OFFICIAL USE ONLY".                             ST1324.2
+017600     02  FILLER                      PIC X(12)  VALUE SPACE.      ST1324.2
+017700     02  FILLER                      PIC X(58)  VALUE             ST1324.2
+017800     "ON-SITE VALIDATION, NATIONAL INSTITUTE OF STD & TECH.     ".ST1324.2
+017900     02  FILLER                      PIC X(13)  VALUE SPACE.      ST1324.2
+018000     02 FILLER                       PIC X(15)  VALUE             ST1324.2
+018100             " COPYRIGHT 1985".                                   ST1324.2
+018200 01  CCVS-E-4.                                                    ST1324.2
+018300     02 CCVS-E-4-1                   PIC XXX    VALUE SPACE.      ST1324.2
+018400     02 FILLER                       PIC X(4)   VALUE " OF ".     ST1324.2
+018500     02 CCVS-E-4-2                   PIC XXX    VALUE SPACE.      ST1324.2
+018600     02 FILLER                       PIC X(40)  VALUE             ST1324.2
+018700      "  TESTS WERE EXECUTED SUCCESSFULLY".                       ST1324.2
+018800 01  XXINFO.                                                      ST1324.2
+018900     02 FILLER                       PIC X(19)  VALUE             ST1324.2
+019000            "*** INFORMATION ***".                                ST1324.2
+019100     02 INFO-TEXT.                                                ST1324.2
+019200       04 FILLER                     PIC X(8)   VALUE SPACE.      ST1324.2
+019300       04 XXCOMPUTED                 PIC X(20).                   ST1324.2
+019400       04 FILLER                     PIC X(5)   VALUE SPACE.      ST1324.2
+019500       04 XXCORRECT                  PIC X(20).                   ST1324.2
+019600     02 INF-ANSI-REFERENCE           PIC X(48).                   ST1324.2
+019700 01  HYPHEN-LINE.                                                 ST1324.2
+019800     02 FILLER  PIC IS X VALUE IS SPACE.                          ST1324.2
+019900     02 FILLER  PIC IS X(65)    VALUE IS "*********************** ST1324.2
+020000-    "*****************************************".                 ST1324.2
+020100     02 FILLER  PIC IS X(54)    VALUE IS "*********************** ST1324.2
+020200-    "******************************".                            ST1324.2
+020300 01  CCVS-PGM-ID                     PIC X(9)   VALUE             ST1324.2
+020400     "ST132A".                                                    ST1324.2
+020500 PROCEDURE DIVISION.                                              ST1324.2
+020600 CCVS1 SECTION.                                                   ST1324.2
+020700 OPEN-FILES.                                                      ST1324.2
+020800     OPEN     OUTPUT PRINT-FILE.                                  ST1324.2
+020900     MOVE CCVS-PGM-ID TO TEST-ID. MOVE CCVS-PGM-ID TO ID-AGAIN.   ST1324.2
+021000     MOVE    SPACE TO TEST-RESULTS.                               ST1324.2
+021100     PERFORM  HEAD-ROUTINE THRU COLUMN-NAMES-ROUTINE.             ST1324.2
+021200     GO TO CCVS1-EXIT.                                            ST1324.2
+021300 CLOSE-FILES.                                                     ST1324.2
+021400     PERFORM END-ROUTINE THRU END-ROUTINE-13. CLOSE PRINT-FILE.   ST1324.2
+021500 TERMINATE-CCVS.                                                  ST1324.2
+021512     MOVE     ZERO TO RETURN-CODE.                                ST1324.2
+021524     IF       INSPECT-COUNTER NOT EQUAL TO ZERO                   ST1324.2
+021536              MOVE 4 TO RETURN-CODE.                              ST1324.2
+021548     IF       ERROR-COUNTER NOT EQUAL TO ZERO                     ST1324.2
+021560              MOVE 8 TO RETURN-CODE.                              ST1324.2
+021572     IF       DELETE-COUNTER NOT EQUAL TO ZERO                    ST1324.2
+021584              MOVE 16 TO RETURN-CODE.                             ST1324.2
+021600     STOP     RUN.                                                ST1324.2
+021700 TERMINATE-CALL.                                                  ST1324.2
+021800     STOP     RUN.                                                ST1324.2
+021900 INSPT. MOVE "INSPT" TO P-OR-F. ADD 1 TO INSPECT-COUNTER.         ST1324.2
+022000 PASS.  MOVE "PASS " TO P-OR-F.  ADD 1 TO PASS-COUNTER.           ST1324.2
+022100 FAIL.  MOVE "FAIL*" TO P-OR-F.  ADD 1 TO ERROR-COUNTER.          ST1324.2
+022200 DE-LETE.  MOVE "*****" TO P-OR-F.  ADD 1 TO DELETE-COUNTER.      ST1324.2
+022300     MOVE "****TEST DELETED****" TO RE-MARK.                      ST1324.2
+022400 PRINT-DETAIL.                                                    ST1324.2
+022500     IF REC-CT NOT EQUAL TO ZERO                                  ST1324.2
+022600             MOVE "." TO PARDOT-X                                 ST1324.2
+022700             MOVE REC-CT TO DOTVALUE.                             ST1324.2
+022800     MOVE     TEST-RESULTS TO PRINT-REC. PERFORM WRITE-LINE.      ST1324.2
+022900     IF P-OR-F EQUAL TO "FAIL*"  PERFORM WRITE-LINE               ST1324.2
+023000        PERFORM FAIL-ROUTINE THRU FAIL-ROUTINE-EX                 ST1324.2
+023100          ELSE PERFORM BAIL-OUT THRU BAIL-OUT-EX.                 ST1324.2
+023200     MOVE SPACE TO P-OR-F. MOVE SPACE TO COMPUTED-X.              ST1324.2
+023300     MOVE SPACE TO CORRECT-X.                                     ST1324.2
+023400     IF     REC-CT EQUAL TO ZERO  MOVE SPACE TO PAR-NAME.         ST1324.2
+023500     MOVE     SPACE TO RE-MARK.                                   ST1324.2
+023600 HEAD-ROUTINE.                                                    ST1324.2
+023700     MOVE CCVS-H-1  TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.  ST1324.2
+023800     MOVE CCVS-H-2A TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.  ST1324.2
+023900     MOVE CCVS-H-2B TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.  ST1324.2
+024000     MOVE CCVS-H-3  TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.  ST1324.2
+024100 COLUMN-NAMES-ROUTINE.                                            ST1324.2
+024200     MOVE CCVS-C-1 TO DUMMY-RECORD. PERFORM WRITE-LINE.           ST1324.2
+024300     MOVE CCVS-C-2 TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   ST1324.2
+024400     MOVE HYPHEN-LINE TO DUMMY-RECORD. PERFORM WRITE-LINE.        ST1324.2
+024500 END-ROUTINE.                                                     ST1324.2
+024600     MOVE HYPHEN-LINE TO DUMMY-RECORD. PERFORM WRITE-LINE 5 TIMES.ST1324.2
+024700 END-RTN-EXIT.                                                    ST1324.2
+024800     MOVE CCVS-E-1 TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   ST1324.2
+024900 END-ROUTINE-1.                                                   ST1324.2
+025000      ADD ERROR-COUNTER TO ERROR-HOLD ADD INSPECT-COUNTER TO      ST1324.2
+025100      ERROR-HOLD. ADD DELETE-COUNTER TO ERROR-HOLD.               ST1324.2
+025200      ADD PASS-COUNTER TO ERROR-HOLD.                             ST1324.2
+025300      IF PASS-COUNTER EQUAL TO ERROR-HOLD GO TO END-ROUTINE-12.   ST1324.2
+025400      MOVE PASS-COUNTER TO CCVS-E-4-1.                            ST1324.2
+025500      MOVE ERROR-HOLD TO CCVS-E-4-2.                              ST1324.2
+025600      MOVE CCVS-E-4 TO CCVS-E-2-2.                                ST1324.2
+025700      MOVE CCVS-E-2 TO DUMMY-RECORD PERFORM WRITE-LINE.           ST1324.2
+025800  END-ROUTINE-12.                                                 ST1324.2
+025900      MOVE "TEST(S) FAILED" TO ENDER-DESC.                        ST1324.2
+026000     IF       ERROR-COUNTER IS EQUAL TO ZERO                      ST1324.2
+026100         MOVE "NO " TO ERROR-TOTAL                                ST1324.2
+026200         ELSE                                                     ST1324.2
+026300         MOVE ERROR-COUNTER TO ERROR-TOTAL.                       ST1324.2
+026400     MOVE     CCVS-E-2 TO DUMMY-RECORD.                           ST1324.2
+026500     PERFORM WRITE-LINE.                                          ST1324.2
+026600 END-ROUTINE-13.                                                  ST1324.2
+026700     IF DELETE-COUNTER IS EQUAL TO ZERO                           ST1324.2
+026800         MOVE "NO " TO ERROR-TOTAL  ELSE                          ST1324.2
+026900         MOVE DELETE-COUNTER TO ERROR-TOTAL.                      ST1324.2
+027000     MOVE "TEST(S) DELETED     " TO ENDER-DESC.                   ST1324.2
+027100     MOVE CCVS-E-2 TO DUMMY-RECORD. PERFORM WRITE-LINE.           ST1324.2
+027200      IF   INSPECT-COUNTER EQUAL TO ZERO                          ST1324.2
+027300          MOVE "NO " TO ERROR-TOTAL                               ST1324.2
+027400      ELSE MOVE INSPECT-COUNTER TO ERROR-TOTAL.                   ST1324.2
+027500      MOVE "TEST(S) REQUIRE INSPECTION" TO ENDER-DESC.            ST1324.2
+027600      MOVE CCVS-E-2 TO DUMMY-RECORD. PERFORM WRITE-LINE.          ST1324.2
+027700     MOVE CCVS-E-3 TO DUMMY-RECORD. PERFORM WRITE-LINE.           ST1324.2
+027800 WRITE-LINE.                                                      ST1324.2
+027900     ADD 1 TO RECORD-COUNT.                                       ST1324.2
+028000     IF RECORD-COUNT GREATER 50                                   ST1324.2
+028100         MOVE DUMMY-RECORD TO DUMMY-HOLD                          ST1324.2
+028200         MOVE SPACE TO DUMMY-RECORD                               ST1324.2
+028300         WRITE DUMMY-RECORD AFTER ADVANCING PAGE                  ST1324.2
+028400         MOVE CCVS-C-1 TO DUMMY-RECORD PERFORM WRT-LN             ST1324.2
+028500         MOVE CCVS-C-2 TO DUMMY-RECORD PERFORM WRT-LN 2 TIMES     ST1324.2
+028600         MOVE HYPHEN-LINE TO DUMMY-RECORD PERFORM WRT-LN          ST1324.2
+028700         MOVE DUMMY-HOLD TO DUMMY-RECORD                          ST1324.2
+028800         MOVE ZERO TO RECORD-COUNT.                               ST1324.2
+028900     PERFORM WRT-LN.                                              ST1324.2
+029000 WRT-LN.                                                          ST1324.2
+029100     WRITE    DUMMY-RECORD AFTER ADVANCING 1 LINES.               ST1324.2
+029200     MOVE SPACE TO DUMMY-RECORD.                                  ST1324.2
+029300 BLANK-LINE-PRINT.                                                ST1324.2
+029400     PERFORM WRT-LN.                                              ST1324.2
+029500 FAIL-ROUTINE.                                                    ST1324.2
+029600     IF   COMPUTED-X NOT EQUAL TO SPACE GO TO FAIL-ROUTINE-WRITE. ST1324.2
+029700     IF     CORRECT-X NOT EQUAL TO SPACE GO TO FAIL-ROUTINE-WRITE.ST1324.2
+029800     MOVE   ANSI-REFERENCE TO INF-ANSI-REFERENCE.                 ST1324.2
+029900     MOVE  "NO FURTHER INFORMATION, SEE PROGRAM." TO INFO-TEXT.   ST1324.2
+030000     MOVE   XXINFO TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   ST1324.2
+030100     MOVE   SPACES TO INF-ANSI-REFERENCE.                         ST1324.2
+030200     GO TO  FAIL-ROUTINE-EX.                                      ST1324.2
+030300 FAIL-ROUTINE-WRITE.                                              ST1324.2
+030400     MOVE   TEST-COMPUTED TO PRINT-REC PERFORM WRITE-LINE         ST1324.2
+030500     MOVE   ANSI-REFERENCE TO COR-ANSI-REFERENCE.                 ST1324.2
+030600     MOVE   TEST-CORRECT TO PRINT-REC PERFORM WRITE-LINE 2 TIMES. ST1324.2
+030700     MOVE   SPACES TO COR-ANSI-REFERENCE.                         ST1324.2
+030800 FAIL-ROUTINE-EX. EXIT.                                           ST1324.2
+030900 BAIL-OUT.                                                        ST1324.2
+031000     IF     COMPUTED-A NOT EQUAL TO SPACE GO TO BAIL-OUT-WRITE.   ST1324.2
+031100     IF     CORRECT-A EQUAL TO SPACE GO TO BAIL-OUT-EX.           ST1324.2
+031200 BAIL-OUT-WRITE.                                                  ST1324.2
+031300     MOVE CORRECT-A TO XXCORRECT. MOVE COMPUTED-A TO XXCOMPUTED.  ST1324.2
+031400     MOVE   ANSI-REFERENCE TO INF-ANSI-REFERENCE.                 ST1324.2
+031500     MOVE   XXINFO TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   ST1324.2
+031600     MOVE   SPACES TO INF-ANSI-REFERENCE.                         ST1324.2
+031700 BAIL-OUT-EX. EXIT.                                               ST1324.2
+031800 CCVS1-EXIT.                                                      ST1324.2
+031900     EXIT.                                                        ST1324.2
+032000 SECT-ST132A-001 SECTION.                                         ST1324.2
+032100 DATE-TEST-001.                                                   ST1324.2
+032200     MOVE "ACCEPT DATE MM/DD" TO FEATURE.                         ST1324.2
+032300     MOVE "DATE-TEST-001" TO PAR-NAME.                            ST1324.2
+032400     ACCEPT    WS-CURRENT-DATE FROM DATE.                         ST1324.2
+032500     IF        WS-DATE-MM GREATER THAN ZERO AND                   ST1324.2
+032600               WS-DATE-MM NOT GREATER THAN 12 AND                 ST1324.2
+032700               WS-DATE-DD GREATER THAN ZERO AND                   ST1324.2
+032800               WS-DATE-DD NOT GREATER THAN 31                     ST1324.2
+032900               PERFORM PASS GO TO DATE-WRITE-001.                 ST1324.2
+033000     MOVE      "DATE FROM DATE NOT IN VALID MM/DD RANGE"          ST1324.2
+033100               TO RE-MARK.                                        ST1324.2
+033200     PERFORM   FAIL.                                              ST1324.2
+033300 DATE-WRITE-001.                                                  ST1324.2
+033400     PERFORM   PRINT-DETAIL.                                      ST1324.2
+033500 DATE-TEST-002.                                                   ST1324.2
+033600     MOVE "ACCEPT JULIAN DAY" TO FEATURE.                         ST1324.2
+033700     MOVE "DATE-TEST-002" TO PAR-NAME.                            ST1324.2
+033800     ACCEPT    WS-CURRENT-DAY FROM DAY.                           ST1324.2
+033900     IF        WS-DAY-DDD GREATER THAN ZERO AND                   ST1324.2
+034000               WS-DAY-DDD NOT GREATER THAN 366                    ST1324.2
+034100               PERFORM PASS GO TO DATE-WRITE-002.                 ST1324.2
+034200     MOVE      "DAY FROM DAY NOT IN VALID JULIAN RANGE"           ST1324.2
+034300               TO RE-MARK.                                        ST1324.2
+034400     PERFORM   FAIL.                                              ST1324.2
+034500 DATE-WRITE-002.                                                  ST1324.2
+034600     PERFORM   PRINT-DETAIL.                                      ST1324.2
+034700 DATE-TEST-003.                                                   ST1324.2
+034800     MOVE "ACCEPT DAY-OF-WEEK" TO FEATURE.                        ST1324.2
+034900     MOVE "DATE-TEST-003" TO PAR-NAME.                            ST1324.2
+035000     ACCEPT    WS-CURRENT-DAY-OF-WEEK FROM DAY-OF-WEEK.           ST1324.2
+035100     IF        WS-CURRENT-DAY-OF-WEEK GREATER THAN ZERO AND       ST1324.2
+035200               WS-CURRENT-DAY-OF-WEEK NOT GREATER THAN 7          ST1324.2
+035300               PERFORM PASS GO TO DATE-WRITE-003.                 ST1324.2
+035400     MOVE      "DAY-OF-WEEK NOT IN VALID 1 TO 7 RANGE"            ST1324.2
+035500               TO RE-MARK.                                        ST1324.2
+035600     PERFORM   FAIL.                                              ST1324.2
+035700 DATE-WRITE-003.                                                  ST1324.2
+035800     PERFORM   PRINT-DETAIL.                                      ST1324.2
+035900 DATE-TEST-004.                                                   ST1324.2
+036000     MOVE "ACCEPT TIME HH/MM/SS" TO FEATURE.                      ST1324.2
+036100     MOVE "DATE-TEST-004" TO PAR-NAME.                            ST1324.2
+036200     ACCEPT    WS-CURRENT-TIME FROM TIME.                         ST1324.2
+036300     IF        WS-TIME-HH NOT GREATER THAN 23 AND                 ST1324.2
+036400               WS-TIME-MM NOT GREATER THAN 59 AND                 ST1324.2
+036500               WS-TIME-SS NOT GREATER THAN 59                     ST1324.2
+036600               PERFORM PASS GO TO DATE-WRITE-004.                 ST1324.2
+036700     MOVE      "TIME FROM TIME NOT IN VALID HH/MM/SS RANGE"       ST1324.2
+036800               TO RE-MARK.                                        ST1324.2
+036900     PERFORM   FAIL.                                              ST1324.2
+037000 DATE-WRITE-004.                                                  ST1324.2
+037100     PERFORM   PRINT-DETAIL.                                      ST1324.2
+037200 CENTURY-TEST-001.                                                ST1324.2
+037300     MOVE "CENTURY WINDOW YR 00" TO FEATURE.                      ST1324.2
+037400     MOVE "CENTURY-TEST-001" TO PAR-NAME.                         ST1324.2
+037500     MOVE      0 TO WS-2-DIGIT-YEAR.                              ST1324.2
+037600     PERFORM   CENTURY-EXPAND-001.                                ST1324.2
+037700     MOVE      WS-4-DIGIT-YEAR TO COMPUTED-N.                     ST1324.2
+037800     MOVE      2000 TO CORRECT-N.                                 ST1324.2
+037900     IF        COMPUTED-N EQUAL TO CORRECT-N                      ST1324.2
+038000               PERFORM PASS GO TO CENTURY-WRITE-001.              ST1324.2
+038100     MOVE      "CENTURY WINDOW FAILED FOR YEAR 00" TO RE-MARK.    ST1324.2
+038200     PERFORM   FAIL.                                              ST1324.2
+038300 CENTURY-WRITE-001.                                               ST1324.2
+038400     PERFORM   PRINT-DETAIL.                                      ST1324.2
+038500 CENTURY-TEST-002.                                                ST1324.2
+038600     MOVE "CENTURY WINDOW YR 49" TO FEATURE.                      ST1324.2
+038700     MOVE "CENTURY-TEST-002" TO PAR-NAME.                         ST1324.2
+038800     MOVE      49 TO WS-2-DIGIT-YEAR.                             ST1324.2
+038900     PERFORM   CENTURY-EXPAND-001.                                ST1324.2
+039000     MOVE      WS-4-DIGIT-YEAR TO COMPUTED-N.                     ST1324.2
+039100     MOVE      2049 TO CORRECT-N.                                 ST1324.2
+039200     IF        COMPUTED-N EQUAL TO CORRECT-N                      ST1324.2
+039300               PERFORM PASS GO TO CENTURY-WRITE-002.              ST1324.2
+039400     MOVE      "CENTURY WINDOW FAILED FOR YEAR 49" TO RE-MARK.    ST1324.2
+039500     PERFORM   FAIL.                                              ST1324.2
+039600 CENTURY-WRITE-002.                                               ST1324.2
+039700     PERFORM   PRINT-DETAIL.                                      ST1324.2
+039800 CENTURY-TEST-003.                                                ST1324.2
+039900     MOVE "CENTURY WINDOW YR 50" TO FEATURE.                      ST1324.2
+040000     MOVE "CENTURY-TEST-003" TO PAR-NAME.                         ST1324.2
+040100     MOVE      50 TO WS-2-DIGIT-YEAR.                             ST1324.2
+040200     PERFORM   CENTURY-EXPAND-001.                                ST1324.2
+040300     MOVE      WS-4-DIGIT-YEAR TO COMPUTED-N.                     ST1324.2
+040400     MOVE      1950 TO CORRECT-N.                                 ST1324.2
+040500     IF        COMPUTED-N EQUAL TO CORRECT-N                      ST1324.2
+040600               PERFORM PASS GO TO CENTURY-WRITE-003.              ST1324.2
+040700     MOVE      "CENTURY WINDOW FAILED FOR YEAR 50" TO RE-MARK.    ST1324.2
+040800     PERFORM   FAIL.                                              ST1324.2
+040900 CENTURY-WRITE-003.                                               ST1324.2
+041000     PERFORM   PRINT-DETAIL.                                      ST1324.2
+041100 CENTURY-TEST-004.                                                ST1324.2
+041200     MOVE "CENTURY WINDOW YR 99" TO FEATURE.                      ST1324.2
+041300     MOVE "CENTURY-TEST-004" TO PAR-NAME.                         ST1324.2
+041400     MOVE      99 TO WS-2-DIGIT-YEAR.                             ST1324.2
+041500     PERFORM   CENTURY-EXPAND-001.                                ST1324.2
+041600     MOVE      WS-4-DIGIT-YEAR TO COMPUTED-N.                     ST1324.2
+041700     MOVE      1999 TO CORRECT-N.                                 ST1324.2
+041800     IF        COMPUTED-N EQUAL TO CORRECT-N                      ST1324.2
+041900               PERFORM PASS GO TO CENTURY-WRITE-004.              ST1324.2
+042000     MOVE      "CENTURY WINDOW FAILED FOR YEAR 99" TO RE-MARK.    ST1324.2
+042100     PERFORM   FAIL.                                              ST1324.2
+042200 CENTURY-WRITE-004.                                               ST1324.2
+042300     PERFORM   PRINT-DETAIL.                                      ST1324.2
+042400 CENTURY-EXPAND-001.                                              ST1324.2
+042500     IF        WS-2-DIGIT-YEAR LESS THAN WS-CENTURY-WINDOW-PIVOT  ST1324.2
+042600               COMPUTE WS-4-DIGIT-YEAR = 2000 + WS-2-DIGIT-YEAR   ST1324.2
+042700     ELSE                                                         ST1324.2
+042800               COMPUTE WS-4-DIGIT-YEAR = 1900 + WS-2-DIGIT-YEAR.  ST1324.2
+042900 CCVS-EXIT SECTION.                                               ST1324.2
+043000 CCVS-999999.                                                     ST1324.2
+043100     GO TO CLOSE-FILES.                                           ST1324.2
