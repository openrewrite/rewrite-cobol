@@ -0,0 +1,178 @@
+000100 IDENTIFICATION DIVISION.                                         CCVSGO.1
+000200 PROGRAM-ID.                                                      CCVSGO.1
+000300     CCVSGOLD.                                                    CCVSGO.1
+000400*    AUTOMATED GOLDEN-OUTPUT REGRESSION COMPARATOR FOR THE CCVS   CCVSGO.1
+000500*    DECK LIBRARY.  READS A DECK-LIST OF DECK NAME, CURRENT-RUN   CCVSGO.1
+000600*    PRINT-FILE SPOOL, AND STORED LAST-KNOWN-GOOD ("GOLDEN")      CCVSGO.1
+000700*    SPOOL, COMPARES THE TWO SPOOLS LINE BY LINE, MASKING OUT THE CCVSGO.1
+000800*    TEST-ID AND ELAPSED-TIME/THROUGHPUT FIELDS THAT LEGITIMATELY CCVSGO.1
+000900*    VARY FROM RUN TO RUN, AND PRODUCES A DIFF REPORT OF ANY      CCVSGO.1
+001000*    REMAINING MISMATCHES SO A FORMATTING OR COLUMN-ALIGNMENT     CCVSGO.1
+001100*    REGRESSION IS CAUGHT EVEN WHEN A DECK'S OWN PASS/FAIL        CCVSGO.1
+001200*    COUNTERS DID NOT NOTICE ANYTHING WRONG.                      CCVSGO.1
+001300*                                                                 CCVSGO.1
+001400*    INPUT DECK-LIST IS ONE LINE PER DECK: AN 8-CHARACTER DECK    CCVSGO.1
+001500*    NAME, THE PATH TO THAT DECK'S CURRENT-RUN PRINT-FILE SPOOL,  CCVSGO.1
+001600*    AND THE PATH TO THE STORED GOLDEN SPOOL FOR THAT DECK.       CCVSGO.1
+001700 ENVIRONMENT DIVISION.                                            CCVSGO.1
+001800 CONFIGURATION SECTION.                                           CCVSGO.1
+001900 SOURCE-COMPUTER.                                                 CCVSGO.1
+002000     XXXXX082.                                                    CCVSGO.1
+002100 OBJECT-COMPUTER.                                                 CCVSGO.1
+002200     XXXXX083.                                                    CCVSGO.1
+002300 INPUT-OUTPUT SECTION.                                            CCVSGO.1
+002400 FILE-CONTROL.                                                    CCVSGO.1
+002500     SELECT DECK-LIST ASSIGN TO "DECKLIST"                        CCVSGO.1
+002600         ORGANIZATION IS LINE SEQUENTIAL.                         CCVSGO.1
+002700     SELECT DIFF-RPT ASSIGN TO "DIFFRPT"                          CCVSGO.1
+002800         ORGANIZATION IS LINE SEQUENTIAL.                         CCVSGO.1
+002900     SELECT CURRENT-IN ASSIGN TO WS-CURRENT-NAME                  CCVSGO.1
+003000         ORGANIZATION IS LINE SEQUENTIAL.                         CCVSGO.1
+003100     SELECT GOLDEN-IN ASSIGN TO WS-GOLDEN-NAME                    CCVSGO.1
+003200         ORGANIZATION IS LINE SEQUENTIAL.                         CCVSGO.1
+003300 DATA DIVISION.                                                   CCVSGO.1
+003400 FILE SECTION.                                                    CCVSGO.1
+003500 FD  DECK-LIST.                                                   CCVSGO.1
+003600 01  DECK-LIST-REC.                                               CCVSGO.1
+003700     05 DL-DECK-NAME            PIC X(8).                         CCVSGO.1
+003800     05 FILLER                  PIC X.                            CCVSGO.1
+003900     05 DL-CURRENT-SPOOL        PIC X(60).                        CCVSGO.1
+004000     05 FILLER                  PIC X.                            CCVSGO.1
+004100     05 DL-GOLDEN-SPOOL         PIC X(60).                        CCVSGO.1
+004200 FD  DIFF-RPT.                                                    CCVSGO.1
+004300 01  DIFF-RPT-REC               PIC X(80).                        CCVSGO.1
+004400 FD  CURRENT-IN.                                                  CCVSGO.1
+004500 01  CURRENT-IN-REC             PIC X(120).                       CCVSGO.1
+004600 FD  GOLDEN-IN.                                                   CCVSGO.1
+004700 01  GOLDEN-IN-REC              PIC X(120).                       CCVSGO.1
+004800 WORKING-STORAGE SECTION.                                         CCVSGO.1
+004900 01  WS-CURRENT-NAME            PIC X(60).                        CCVSGO.1
+005000 01  WS-GOLDEN-NAME             PIC X(60).                        CCVSGO.1
+005100 01  WS-EOF-DECKS               PIC X       VALUE "N".            CCVSGO.1
+005200     88 NO-MORE-DECKS                        VALUE "Y".           CCVSGO.1
+005300 01  WS-EOF-CURRENT             PIC X       VALUE "N".            CCVSGO.1
+005400     88 NO-MORE-CURRENT                      VALUE "Y".           CCVSGO.1
+005500 01  WS-EOF-GOLDEN              PIC X       VALUE "N".            CCVSGO.1
+005600     88 NO-MORE-GOLDEN                       VALUE "Y".           CCVSGO.1
+005700 01  WS-LINE-NO                 PIC 9(5)    VALUE ZERO.           CCVSGO.1
+005800 01  WS-DECK-DIFF-COUNT         PIC 9(3)    VALUE ZERO.           CCVSGO.1
+005900 01  WS-DECK-COUNT              PIC 9(3)    VALUE ZERO.           CCVSGO.1
+006000 01  WS-REGRESSED-COUNT         PIC 9(3)    VALUE ZERO.           CCVSGO.1
+006100 01  WS-VERDICT                 PIC X(8)    VALUE SPACE.          CCVSGO.1
+006200 01  WS-MASKED-CURRENT          PIC X(120).                       CCVSGO.1
+006300 01  WS-MASKED-GOLDEN           PIC X(120).                       CCVSGO.1
+006400 01  WS-HEAD-LINE.                                                CCVSGO.1
+006500     05 FILLER PIC X(9)  VALUE "DECK NAME".                       CCVSGO.1
+006600     05 FILLER PIC X(8)  VALUE "LINE NO".                         CCVSGO.1
+006700     05 FILLER PIC X(8)  VALUE "DIFFS".                           CCVSGO.1
+006800     05 FILLER PIC X(8)  VALUE "VERDICT".                         CCVSGO.1
+006900     05 FILLER PIC X(47) VALUE SPACE.                             CCVSGO.1
+007000 01  WS-HYPHEN-LINE             PIC X(80)   VALUE ALL "-".        CCVSGO.1
+007100 01  WS-DIFF-LINE.                                                CCVSGO.1
+007200     05 FILLER                  PIC X(2)    VALUE SPACE.          CCVSGO.1
+007300     05 WS-DL-NAME               PIC X(9).                        CCVSGO.1
+007400     05 FILLER                  PIC X(2)    VALUE SPACE.          CCVSGO.1
+007500     05 FILLER                  PIC X(5)    VALUE "LINE=".        CCVSGO.1
+007600     05 WS-DL-LINENO             PIC ZZZZ9.                       CCVSGO.1
+007700     05 FILLER                  PIC X(2)    VALUE SPACE.          CCVSGO.1
+007800     05 FILLER                  PIC X(8)    VALUE "MISMATCH".     CCVSGO.1
+007900     05 FILLER                  PIC X(47)   VALUE SPACE.          CCVSGO.1
+008000 01  WS-DETAIL-LINE.                                              CCVSGO.1
+008100     05 WS-D-NAME                PIC X(9).                        CCVSGO.1
+008200     05 FILLER                  PIC X(3)    VALUE SPACE.          CCVSGO.1
+008300     05 WS-D-DIFFS               PIC ZZZ9.                        CCVSGO.1
+008400     05 FILLER                  PIC X(5)    VALUE SPACE.          CCVSGO.1
+008500     05 WS-D-VERDICT             PIC X(8).                        CCVSGO.1
+008600     05 FILLER                  PIC X(56)   VALUE SPACE.          CCVSGO.1
+008700 01  WS-SUMMARY-LINE.                                             CCVSGO.1
+008800     05 FILLER              PIC X(17) VALUE "DECKS COMPARED  =".  CCVSGO.1
+008900     05 WS-S-COUNT                PIC ZZ9.                        CCVSGO.1
+009000     05 FILLER                   PIC X(11)   VALUE "  DIFFERING". CCVSGO.1
+009100     05 FILLER                   PIC X(1)    VALUE "=".           CCVSGO.1
+009200     05 WS-S-DIFFERING            PIC ZZ9.                        CCVSGO.1
+009300     05 FILLER                   PIC X(45)   VALUE SPACE.         CCVSGO.1
+009400 PROCEDURE DIVISION.                                              CCVSGO.1
+009500 CCVSGOLD-CONTROL.                                                CCVSGO.1
+009600     PERFORM INITIALIZE-RPT.                                      CCVSGO.1
+009700     PERFORM READ-DECK-LIST.                                      CCVSGO.1
+009800     PERFORM PROCESS-ONE-DECK UNTIL NO-MORE-DECKS.                CCVSGO.1
+009900     PERFORM FINALIZE-RPT.                                        CCVSGO.1
+010000     CLOSE DECK-LIST DIFF-RPT.                                    CCVSGO.1
+010100     STOP RUN.                                                    CCVSGO.1
+010200 INITIALIZE-RPT.                                                  CCVSGO.1
+010300     OPEN INPUT DECK-LIST.                                        CCVSGO.1
+010400     OPEN OUTPUT DIFF-RPT.                                        CCVSGO.1
+010500     WRITE DIFF-RPT-REC FROM WS-HEAD-LINE.                        CCVSGO.1
+010600     WRITE DIFF-RPT-REC FROM WS-HYPHEN-LINE.                      CCVSGO.1
+010700 READ-DECK-LIST.                                                  CCVSGO.1
+010800     READ DECK-LIST                                               CCVSGO.1
+010900         AT END MOVE "Y" TO WS-EOF-DECKS                          CCVSGO.1
+011000         NOT AT END                                               CCVSGO.1
+011100             MOVE DL-CURRENT-SPOOL TO WS-CURRENT-NAME             CCVSGO.1
+011200             MOVE DL-GOLDEN-SPOOL TO WS-GOLDEN-NAME               CCVSGO.1
+011300     END-READ.                                                    CCVSGO.1
+011400 PROCESS-ONE-DECK.                                                CCVSGO.1
+011500     MOVE ZERO TO WS-LINE-NO WS-DECK-DIFF-COUNT.                  CCVSGO.1
+011600     MOVE "N" TO WS-EOF-CURRENT.                                  CCVSGO.1
+011700     MOVE "N" TO WS-EOF-GOLDEN.                                   CCVSGO.1
+011800     OPEN INPUT CURRENT-IN.                                       CCVSGO.1
+011900     OPEN INPUT GOLDEN-IN.                                        CCVSGO.1
+012000     PERFORM READ-CURRENT-LINE.                                   CCVSGO.1
+012100     PERFORM READ-GOLDEN-LINE.                                    CCVSGO.1
+012200     PERFORM COMPARE-ONE-LINE                                     CCVSGO.1
+012300         UNTIL NO-MORE-CURRENT OR NO-MORE-GOLDEN.                 CCVSGO.1
+012400     IF NOT NO-MORE-CURRENT OR NOT NO-MORE-GOLDEN                 CCVSGO.1
+012500         ADD 1 TO WS-DECK-DIFF-COUNT                              CCVSGO.1
+012600         ADD 1 TO WS-LINE-NO                                      CCVSGO.1
+012700         PERFORM WRITE-DIFF-LINE                                  CCVSGO.1
+012800     END-IF.                                                      CCVSGO.1
+012900     CLOSE CURRENT-IN.                                            CCVSGO.1
+013000     CLOSE GOLDEN-IN.                                             CCVSGO.1
+013100     PERFORM CLASSIFY-DECK-VERDICT.                               CCVSGO.1
+013200     PERFORM WRITE-DECK-SUMMARY.                                  CCVSGO.1
+013300     ADD 1 TO WS-DECK-COUNT.                                      CCVSGO.1
+013400     IF WS-VERDICT NOT EQUAL TO "MATCH"                           CCVSGO.1
+013500         ADD 1 TO WS-REGRESSED-COUNT.                             CCVSGO.1
+013600     PERFORM READ-DECK-LIST.                                      CCVSGO.1
+013700 READ-CURRENT-LINE.                                               CCVSGO.1
+013800     READ CURRENT-IN                                              CCVSGO.1
+013900         AT END MOVE "Y" TO WS-EOF-CURRENT                        CCVSGO.1
+014000     END-READ.                                                    CCVSGO.1
+014100 READ-GOLDEN-LINE.                                                CCVSGO.1
+014200     READ GOLDEN-IN                                               CCVSGO.1
+014300         AT END MOVE "Y" TO WS-EOF-GOLDEN                         CCVSGO.1
+014400     END-READ.                                                    CCVSGO.1
+014500 COMPARE-ONE-LINE.                                                CCVSGO.1
+014600     ADD 1 TO WS-LINE-NO.                                         CCVSGO.1
+014700     MOVE CURRENT-IN-REC TO WS-MASKED-CURRENT.                    CCVSGO.1
+014800     MOVE GOLDEN-IN-REC  TO WS-MASKED-GOLDEN.                     CCVSGO.1
+014900     MOVE SPACE TO WS-MASKED-CURRENT (16:9).                      CCVSGO.1
+015000     MOVE SPACE TO WS-MASKED-GOLDEN  (16:9).                      CCVSGO.1
+015100     MOVE SPACE TO WS-MASKED-CURRENT (18:5).                      CCVSGO.1
+015200     MOVE SPACE TO WS-MASKED-GOLDEN  (18:5).                      CCVSGO.1
+015300     MOVE SPACE TO WS-MASKED-CURRENT (40:5).                      CCVSGO.1
+015400     MOVE SPACE TO WS-MASKED-GOLDEN  (40:5).                      CCVSGO.1
+015500     IF WS-MASKED-CURRENT NOT EQUAL TO WS-MASKED-GOLDEN           CCVSGO.1
+015600         ADD 1 TO WS-DECK-DIFF-COUNT                              CCVSGO.1
+015700         PERFORM WRITE-DIFF-LINE.                                 CCVSGO.1
+015800     PERFORM READ-CURRENT-LINE.                                   CCVSGO.1
+015900     PERFORM READ-GOLDEN-LINE.                                    CCVSGO.1
+016000 WRITE-DIFF-LINE.                                                 CCVSGO.1
+016100     MOVE DL-DECK-NAME TO WS-DL-NAME.                             CCVSGO.1
+016200     MOVE WS-LINE-NO TO WS-DL-LINENO.                             CCVSGO.1
+016300     WRITE DIFF-RPT-REC FROM WS-DIFF-LINE.                        CCVSGO.1
+016400 CLASSIFY-DECK-VERDICT.                                           CCVSGO.1
+016500     IF WS-DECK-DIFF-COUNT EQUAL TO ZERO                          CCVSGO.1
+016600         MOVE "MATCH" TO WS-VERDICT                               CCVSGO.1
+016700     ELSE                                                         CCVSGO.1
+016800         MOVE "DIFFER" TO WS-VERDICT.                             CCVSGO.1
+016900 WRITE-DECK-SUMMARY.                                              CCVSGO.1
+017000     MOVE DL-DECK-NAME TO WS-D-NAME.                              CCVSGO.1
+017100     MOVE WS-DECK-DIFF-COUNT TO WS-D-DIFFS.                       CCVSGO.1
+017200     MOVE WS-VERDICT TO WS-D-VERDICT.                             CCVSGO.1
+017300     WRITE DIFF-RPT-REC FROM WS-DETAIL-LINE.                      CCVSGO.1
+017400 FINALIZE-RPT.                                                    CCVSGO.1
+017500     WRITE DIFF-RPT-REC FROM WS-HYPHEN-LINE.                      CCVSGO.1
+017600     MOVE WS-DECK-COUNT TO WS-S-COUNT.                            CCVSGO.1
+017700     MOVE WS-REGRESSED-COUNT TO WS-S-DIFFERING.                   CCVSGO.1
+017800     WRITE DIFF-RPT-REC FROM WS-SUMMARY-LINE.                     CCVSGO.1
