@@ -0,0 +1,141 @@
+000100 IDENTIFICATION DIVISION.                                         CCVSXV.1
+000200 PROGRAM-ID.                                                      CCVSXV.1
+000300     CCVSXVAL.                                                    CCVSXV.1
+000400*    X-CARD / ASSIGN-TARGET PRE-FLIGHT VALIDATOR.                 CCVSXV.1
+000500*    READS A CANDIDATE-LIST OF ASSIGN-TARGET AND SOURCE-COMPUTER/ CCVSXV.1
+000600*    OBJECT-COMPUTER TEXT, AS IT WOULD APPEAR AFTER A DECK HAS    CCVSXV.1
+000700*    BEEN RUN THROUGH A SITE'S TAILORING SCRIPT, AND CLASSIFIES   CCVSXV.1
+000800*    EACH CANDIDATE AS ONE OF:                                    CCVSXV.1
+000900*      OK         - DOES NOT MATCH THE XXXXCNNN PLACEHOLDER SHAPE,CCVSXV.1
+001000*                    I.E. IT LOOKS LIKE A REAL TAILORED NAME.     CCVSXV.1
+001100*      UNTAILORED - STILL MATCHES THE WELL-FORMED XXXXXNNN/       CCVSXV.1
+001200*                    XXXXPNNN/XXXXDNNN/XXXXGNNN PLACEHOLDER       CCVSXV.1
+001300*                    EXACTLY, MEANING THE TAILORING SCRIPT LEFT   CCVSXV.1
+001400*                    IT UNREPLACED.                               CCVSXV.1
+001500*      MALFORMED  - BEGINS WITH THE XXXX PLACEHOLDER PREFIX BUT   CCVSXV.1
+001600*                    DOES NOT PARSE AS ONE OF THE FOUR            CCVSXV.1
+001700*                    RECOGNIZED CLASSES, I.E. A BAD TAILORING     CCVSXV.1
+001800*                    SCRIPT SUBSTITUTION.                         CCVSXV.1
+001900*    THIS GIVES A CLEAR, NON-CRASHING DIAGNOSTIC FOR A BAD        CCVSXV.1
+002000*    TAILORING RUN BEFORE THE AFFECTED DECKS ARE EVER HANDED TO   CCVSXV.1
+002100*    THE COMPILER.                                                CCVSXV.1
+002200*                                                                 CCVSXV.1
+002300*    SAMPLE CANDIDATES A SITE MIGHT FEED THIS CHECKER:            CCVSXV.1
+002400*      OK-CASE         TAPE07      (REAL SITE-SPECIFIC NAME)      CCVSXV.1
+002500*      UNTAILORED-CASE XXXXX082    (PLACEHOLDER NEVER REPLACED)   CCVSXV.1
+002600*      MALFORMED-CASE  XXXXX08     (ONE DIGIT SHORT)              CCVSXV.1
+002700*      MALFORMED-CASE  XXXXQ021    (Q NOT A RECOGNIZED CLASS)     CCVSXV.1
+002800*      MALFORMED-CASE  XXXXX08A    (NON-NUMERIC SUFFIX CHAR)      CCVSXV.1
+002900*                                                                 CCVSXV.1
+003000*    INPUT CANDIDATE-LIST IS ONE 20-CHARACTER, LEFT-JUSTIFIED,    CCVSXV.1
+003100*    SPACE-PADDED CANDIDATE TEXT PER LINE.                        CCVSXV.1
+003200 ENVIRONMENT DIVISION.                                            CCVSXV.1
+003300 CONFIGURATION SECTION.                                           CCVSXV.1
+003400 SOURCE-COMPUTER.                                                 CCVSXV.1
+003500     XXXXX082.                                                    CCVSXV.1
+003600 OBJECT-COMPUTER.                                                 CCVSXV.1
+003700     XXXXX083.                                                    CCVSXV.1
+003800 INPUT-OUTPUT SECTION.                                            CCVSXV.1
+003900 FILE-CONTROL.                                                    CCVSXV.1
+004000     SELECT CANDIDATE-LIST ASSIGN TO "CANDLIST"                   CCVSXV.1
+004100         ORGANIZATION IS LINE SEQUENTIAL.                         CCVSXV.1
+004200     SELECT XVAL-RPT ASSIGN TO "XVALRPT"                          CCVSXV.1
+004300         ORGANIZATION IS LINE SEQUENTIAL.                         CCVSXV.1
+004400 DATA DIVISION.                                                   CCVSXV.1
+004500 FILE SECTION.                                                    CCVSXV.1
+004600 FD  CANDIDATE-LIST.                                              CCVSXV.1
+004700 01  CANDIDATE-LIST-REC.                                          CCVSXV.1
+004800     05 CL-TEXT                 PIC X(20).                        CCVSXV.1
+004900 FD  XVAL-RPT.                                                    CCVSXV.1
+005000 01  XVAL-RPT-REC               PIC X(80).                        CCVSXV.1
+005100 WORKING-STORAGE SECTION.                                         CCVSXV.1
+005200 01  WS-EOF-CAND                 PIC X       VALUE "N".           CCVSXV.1
+005300     88 NO-MORE-CAND                         VALUE "Y".           CCVSXV.1
+005400 01  WS-CAND-COUNT                PIC 9(3)   VALUE ZERO.          CCVSXV.1
+005500 01  WS-OK-COUNT                  PIC 9(3)   VALUE ZERO.          CCVSXV.1
+005600 01  WS-UNTAILORED-COUNT          PIC 9(3)   VALUE ZERO.          CCVSXV.1
+005700 01  WS-MALFORMED-COUNT           PIC 9(3)   VALUE ZERO.          CCVSXV.1
+005800 01  WS-CLASS-LETTER              PIC X.                          CCVSXV.1
+005900 01  WS-HEAD-LINE.                                                CCVSXV.1
+006000     05 FILLER PIC X(20) VALUE "ASSIGN/COMPUTER NAME".            CCVSXV.1
+006100     05 FILLER PIC X(2)  VALUE SPACE.                             CCVSXV.1
+006200     05 FILLER PIC X(11) VALUE "RESULT".                          CCVSXV.1
+006300     05 FILLER PIC X(1)  VALUE SPACE.                             CCVSXV.1
+006400     05 FILLER PIC X(46) VALUE "DIAGNOSIS".                       CCVSXV.1
+006500 01  WS-HYPHEN-LINE               PIC X(80)  VALUE ALL "-".       CCVSXV.1
+006600 01  WS-DETAIL-LINE.                                              CCVSXV.1
+006700     05 WS-DL-TEXT                PIC X(20).                      CCVSXV.1
+006800     05 FILLER                   PIC X(2)   VALUE SPACE.          CCVSXV.1
+006900     05 WS-DL-RESULT              PIC X(11).                      CCVSXV.1
+007000     05 FILLER                   PIC X(1)   VALUE SPACE.          CCVSXV.1
+007100     05 WS-DL-DIAG                PIC X(46).                      CCVSXV.1
+007200 01  WS-SUMMARY-LINE.                                             CCVSXV.1
+007300     05 FILLER              PIC X(12) VALUE "CANDIDATES=".        CCVSXV.1
+007400     05 WS-S-COUNT                PIC ZZ9.                        CCVSXV.1
+007500     05 FILLER                   PIC X(5)   VALUE "  OK=".        CCVSXV.1
+007600     05 WS-S-OK                   PIC ZZ9.                        CCVSXV.1
+007700     05 FILLER                   PIC X(13)  VALUE "  UNTAILORED=".CCVSXV.1
+007800     05 WS-S-UNTAILORED           PIC ZZ9.                        CCVSXV.1
+007900     05 FILLER                   PIC X(12)  VALUE "  MALFORMED=". CCVSXV.1
+008000     05 WS-S-MALFORMED            PIC ZZ9.                        CCVSXV.1
+008100     05 FILLER                   PIC X(28)  VALUE SPACE.          CCVSXV.1
+008200 PROCEDURE DIVISION.                                              CCVSXV.1
+008300 CCVSXVAL-CONTROL.                                                CCVSXV.1
+008400     PERFORM INITIALIZE-RPT.                                      CCVSXV.1
+008500     PERFORM READ-CAND-LIST.                                      CCVSXV.1
+008600     PERFORM PROCESS-ONE-CANDIDATE UNTIL NO-MORE-CAND.            CCVSXV.1
+008700     PERFORM FINALIZE-RPT.                                        CCVSXV.1
+008800     CLOSE CANDIDATE-LIST XVAL-RPT.                               CCVSXV.1
+008900     STOP RUN.                                                    CCVSXV.1
+009000 INITIALIZE-RPT.                                                  CCVSXV.1
+009100     OPEN OUTPUT XVAL-RPT.                                        CCVSXV.1
+009200     OPEN INPUT CANDIDATE-LIST.                                   CCVSXV.1
+009300     MOVE WS-HEAD-LINE TO XVAL-RPT-REC.                           CCVSXV.1
+009400     WRITE XVAL-RPT-REC.                                          CCVSXV.1
+009500     MOVE WS-HYPHEN-LINE TO XVAL-RPT-REC.                         CCVSXV.1
+009600     WRITE XVAL-RPT-REC.                                          CCVSXV.1
+009700 READ-CAND-LIST.                                                  CCVSXV.1
+009800     READ CANDIDATE-LIST                                          CCVSXV.1
+009900         AT END MOVE "Y" TO WS-EOF-CAND.                          CCVSXV.1
+010000 PROCESS-ONE-CANDIDATE.                                           CCVSXV.1
+010100     ADD 1 TO WS-CAND-COUNT.                                      CCVSXV.1
+010200     PERFORM CLASSIFY-CANDIDATE THRU CLASSIFY-CANDIDATE-EX.       CCVSXV.1
+010300     PERFORM WRITE-DETAIL-LINE.                                   CCVSXV.1
+010400     PERFORM READ-CAND-LIST.                                      CCVSXV.1
+010500 CLASSIFY-CANDIDATE.                                              CCVSXV.1
+010600     MOVE SPACES TO WS-DL-DIAG.                                   CCVSXV.1
+010700     IF CL-TEXT (1:4) NOT EQUAL TO "XXXX"                         CCVSXV.1
+010800         MOVE "OK" TO WS-DL-RESULT                                CCVSXV.1
+010900         MOVE "TAILORED NAME, NOT A PLACEHOLDER" TO WS-DL-DIAG    CCVSXV.1
+011000         ADD 1 TO WS-OK-COUNT                                     CCVSXV.1
+011100         GO TO CLASSIFY-CANDIDATE-EX.                             CCVSXV.1
+011200     MOVE CL-TEXT (5:1) TO WS-CLASS-LETTER.                       CCVSXV.1
+011300     IF (WS-CLASS-LETTER EQUAL TO "X"                             CCVSXV.1
+011400             OR WS-CLASS-LETTER EQUAL TO "P"                      CCVSXV.1
+011500             OR WS-CLASS-LETTER EQUAL TO "D"                      CCVSXV.1
+011600             OR WS-CLASS-LETTER EQUAL TO "G")                     CCVSXV.1
+011700         AND CL-TEXT (6:3) IS NUMERIC                             CCVSXV.1
+011800         AND CL-TEXT (9:1) EQUAL TO SPACE                         CCVSXV.1
+011900             MOVE "UNTAILORED" TO WS-DL-RESULT                    CCVSXV.1
+012000             MOVE "PLACEHOLDER LEFT UNREPLACED BY TAILOR SCRIPT"  CCVSXV.1
+012100                 TO WS-DL-DIAG                                    CCVSXV.1
+012200             ADD 1 TO WS-UNTAILORED-COUNT                         CCVSXV.1
+012300             GO TO CLASSIFY-CANDIDATE-EX.                         CCVSXV.1
+012400     MOVE "MALFORMED" TO WS-DL-RESULT.                            CCVSXV.1
+012500     MOVE "ASSIGN/COMPUTER NAME DOES NOT PARSE AS XXXXCNNN"       CCVSXV.1
+012600         TO WS-DL-DIAG.                                           CCVSXV.1
+012700     ADD 1 TO WS-MALFORMED-COUNT.                                 CCVSXV.1
+012800 CLASSIFY-CANDIDATE-EX.                                           CCVSXV.1
+012900     MOVE CL-TEXT TO WS-DL-TEXT.                                  CCVSXV.1
+013000 WRITE-DETAIL-LINE.                                               CCVSXV.1
+013100     MOVE WS-DETAIL-LINE TO XVAL-RPT-REC.                         CCVSXV.1
+013200     WRITE XVAL-RPT-REC.                                          CCVSXV.1
+013300 FINALIZE-RPT.                                                    CCVSXV.1
+013400     MOVE WS-HYPHEN-LINE TO XVAL-RPT-REC.                         CCVSXV.1
+013500     WRITE XVAL-RPT-REC.                                          CCVSXV.1
+013600     MOVE WS-CAND-COUNT TO WS-S-COUNT.                            CCVSXV.1
+013700     MOVE WS-OK-COUNT TO WS-S-OK.                                 CCVSXV.1
+013800     MOVE WS-UNTAILORED-COUNT TO WS-S-UNTAILORED.                 CCVSXV.1
+013900     MOVE WS-MALFORMED-COUNT TO WS-S-MALFORMED.                   CCVSXV.1
+014000     MOVE WS-SUMMARY-LINE TO XVAL-RPT-REC.                        CCVSXV.1
+014100     WRITE XVAL-RPT-REC.                                          CCVSXV.1
