@@ -0,0 +1,483 @@
+000100 IDENTIFICATION DIVISION.                                         ST1304.2
+000200 PROGRAM-ID.                                                      ST1304.2
+000300     ST130A.                                                      ST1304.2
+000400****************************************************************  ST1304.2
+000500*                                                              *  ST1304.2
+000600*    VALIDATION FOR:-                                       *     ST1304.2
+000700*                                                              *  ST1304.2
+000800*    "ON-SITE VALIDATION, NATIONAL INSTITUTE OF STD & TECH.     ".ST1304.2
+000900*                                                              *  ST1304.2
+001000*    "COBOL 85 VERSION 4.2, Apr  1993 SSVG                      ".ST1304.2
+001100*                                                              *  ST1304.2
+001200****************************************************************  ST1304.2
+001300*                                                              *  ST1304.2
+001400*      X-CARDS USED BY THIS PROGRAM ARE :-                  *     ST1304.2
+001500*                                                              *  ST1304.2
+001600*        X-55  - SYSTEM PRINTER NAME.                       *     ST1304.2
+001700*        X-82  - SOURCE COMPUTER NAME.                      *     ST1304.2
+001800*        X-83  - OBJECT COMPUTER NAME.                      *     ST1304.2
+001900*                                                              *  ST1304.2
+002000****************************************************************  ST1304.2
+002100*                                                              *  ST1304.2
+002200*    PROGRAM ST130A TESTS COMP-3 (PACKED-DECIMAL) ARITHMETIC *    ST1304.2
+002300*    PRECISION ON PIC S9(7)V99 FIELDS.  IT EXERCISES ROUNDED,*    ST1304.2
+002400*    ON SIZE ERROR, AND TRUNCATION-WITHOUT-ROUNDING BEHAVIOR *    ST1304.2
+002500*    ACROSS ADD, SUBTRACT, MULTIPLY, DIVIDE, AND COMPUTE.    *    ST1304.2
+002600*                                                              *  ST1304.2
+002700****************************************************************  ST1304.2
+002800                                                                  ST1304.2
+002900 ENVIRONMENT DIVISION.                                            ST1304.2
+003000 CONFIGURATION SECTION.                                           ST1304.2
+003100 SOURCE-COMPUTER.                                                 ST1304.2
+003200     XXXXX082.                                                    ST1304.2
+003300 OBJECT-COMPUTER.                                                 ST1304.2
+003400     XXXXX083.                                                    ST1304.2
+003500 INPUT-OUTPUT SECTION.                                            ST1304.2
+003600 FILE-CONTROL.                                                    ST1304.2
+003700     SELECT PRINT-FILE ASSIGN TO                                  ST1304.2
+003800     XXXXX055.                                                    ST1304.2
+003900 DATA DIVISION.                                                   ST1304.2
+004000 FILE SECTION.                                                    ST1304.2
+004100 FD  PRINT-FILE.                                                  ST1304.2
+004200 01  PRINT-REC PICTURE X(120).                                    ST1304.2
+004300 01  DUMMY-RECORD PICTURE X(120).                                 ST1304.2
+004400 WORKING-STORAGE SECTION.                                         ST1304.2
+004500 01  PAY-OPND-1             PIC S9(7)V99 COMP-3                   ST1304.2
+004600                            VALUE +0012345.67.                    ST1304.2
+004700 01  PAY-OPND-2             PIC S9(7)V99 COMP-3                   ST1304.2
+004800                            VALUE +0000002.00.                    ST1304.2
+004900 01  PAY-OPND-3             PIC S9(7)V99 COMP-3                   ST1304.2
+005000                            VALUE +0000000.33.                    ST1304.2
+005100 01  PAY-OPND-4             PIC S9(7)V99 COMP-3                   ST1304.2
+005200                            VALUE +0000001.00.                    ST1304.2
+005300 01  PAY-OPND-5             PIC S9(7)V99 COMP-3                   ST1304.2
+005400                            VALUE +9999999.99.                    ST1304.2
+005500 01  PAY-OPND-6             PIC S9(7)V99 COMP-3                   ST1304.2
+005600                            VALUE +0000000.01.                    ST1304.2
+005700 01  PAY-OPND-7             PIC S9(7)V99 COMP-3                   ST1304.2
+005800                            VALUE -9999999.99.                    ST1304.2
+005900 01  PAY-OPND-8             PIC S9(7)V99 COMP-3                   ST1304.2
+006000                            VALUE +0000100.00.                    ST1304.2
+006100 01  PAY-OPND-9             PIC S9(7)V99 COMP-3                   ST1304.2
+006200                            VALUE +0000002.00.                    ST1304.2
+006300 01  PAY-OPND-ZERO          PIC S9(7)V99 COMP-3                   ST1304.2
+006400                            VALUE ZERO.                           ST1304.2
+006500 01  PAY-RESULT             PIC S9(7)V99 COMP-3                   ST1304.2
+006600                            VALUE ZERO.                           ST1304.2
+006700 01  TEST-RESULTS.                                                ST1304.2
+006800     02 FILLER                   PIC X      VALUE SPACE.          ST1304.2
+006900     02 FEATURE                  PIC X(20)  VALUE SPACE.          ST1304.2
+007000     02 FILLER                   PIC X      VALUE SPACE.          ST1304.2
+007100     02 P-OR-F                   PIC X(5)   VALUE SPACE.          ST1304.2
+007200     02 FILLER                   PIC X      VALUE SPACE.          ST1304.2
+007300     02  PAR-NAME.                                                ST1304.2
+007400       03 FILLER                 PIC X(19)  VALUE SPACE.          ST1304.2
+007500       03  PARDOT-X              PIC X      VALUE SPACE.          ST1304.2
+007600       03 DOTVALUE               PIC 99     VALUE ZERO.           ST1304.2
+007700     02 FILLER                   PIC X(8)   VALUE SPACE.          ST1304.2
+007800     02 RE-MARK                  PIC X(61).                       ST1304.2
+007900 01  TEST-COMPUTED.                                               ST1304.2
+008000     02 FILLER                   PIC X(30)  VALUE SPACE.          ST1304.2
+008100     02 FILLER                   PIC X(17)  VALUE                 ST1304.2
+008200            "       COMPUTED=".                                   ST1304.2
+008300     02 COMPUTED-X.                                               ST1304.2
+008400     03 COMPUTED-A               PIC X(20)  VALUE SPACE.          ST1304.2
+008500     03 COMPUTED-N               REDEFINES COMPUTED-A             ST1304.2
+008600                                 PIC -9(9).9(9).                  ST1304.2
+008700     03 COMPUTED-0V18 REDEFINES COMPUTED-A   PIC -.9(18).         ST1304.2
+008800     03 COMPUTED-4V14 REDEFINES COMPUTED-A   PIC -9(4).9(14).     ST1304.2
+008900     03 COMPUTED-14V4 REDEFINES COMPUTED-A   PIC -9(14).9(4).     ST1304.2
+009000     03       CM-18V0 REDEFINES COMPUTED-A.                       ST1304.2
+009100         04 COMPUTED-18V0                    PIC -9(18).          ST1304.2
+009200         04 FILLER                           PIC X.               ST1304.2
+009300     03 FILLER PIC X(50) VALUE SPACE.                             ST1304.2
+009400 01  TEST-CORRECT.                                                ST1304.2
+009500     02 FILLER PIC X(30) VALUE SPACE.                             ST1304.2
+009600     02 FILLER PIC X(17) VALUE "       CORRECT =".                ST1304.2
+009700     02 CORRECT-X.                                                ST1304.2
+009800     03 CORRECT-A                  PIC X(20) VALUE SPACE.         ST1304.2
+009900     03 CORRECT-N    REDEFINES CORRECT-A     PIC -9(9).9(9).      ST1304.2
+010000     03 CORRECT-0V18 REDEFINES CORRECT-A     PIC -.9(18).         ST1304.2
+010100     03 CORRECT-4V14 REDEFINES CORRECT-A     PIC -9(4).9(14).     ST1304.2
+010200     03 CORRECT-14V4 REDEFINES CORRECT-A     PIC -9(14).9(4).     ST1304.2
+010300     03      CR-18V0 REDEFINES CORRECT-A.                         ST1304.2
+010400         04 CORRECT-18V0                     PIC -9(18).          ST1304.2
+010500         04 FILLER                           PIC X.               ST1304.2
+010600     03 FILLER PIC X(2) VALUE SPACE.                              ST1304.2
+010700     03 COR-ANSI-REFERENCE             PIC X(48) VALUE SPACE.     ST1304.2
+010800 01  CCVS-C-1.                                                    ST1304.2
+010900     02 FILLER  PIC IS X(99)    VALUE IS " FEATURE              PAST1304.2
+011000-    "SS  PARAGRAPH-NAME                                          ST1304.2
+011100-    "       REMARKS".                                            ST1304.2
+011200     02 FILLER                     PIC X(20)    VALUE SPACE.      ST1304.2
+011300 01  CCVS-C-2.                                                    ST1304.2
+011400     02 FILLER                     PIC X        VALUE SPACE.      ST1304.2
+011500     02 FILLER                     PIC X(6)     VALUE "TESTED".   ST1304.2
+011600     02 FILLER                     PIC X(15)    VALUE SPACE.      ST1304.2
+011700     02 FILLER                     PIC X(4)     VALUE "FAIL".     ST1304.2
+011800     02 FILLER                     PIC X(94)    VALUE SPACE.      ST1304.2
+011900 01  REC-SKL-SUB                   PIC 9(2)     VALUE ZERO.       ST1304.2
+012000 01  REC-CT                        PIC 99       VALUE ZERO.       ST1304.2
+012100 01  DELETE-COUNTER                PIC 999      VALUE ZERO.       ST1304.2
+012200 01  ERROR-COUNTER                 PIC 999      VALUE ZERO.       ST1304.2
+012300 01  INSPECT-COUNTER               PIC 999      VALUE ZERO.       ST1304.2
+012400 01  PASS-COUNTER                  PIC 999      VALUE ZERO.       ST1304.2
+012500 01  TOTAL-ERROR                   PIC 999      VALUE ZERO.       ST1304.2
+012600 01  ERROR-HOLD                    PIC 999      VALUE ZERO.       ST1304.2
+012700 01  DUMMY-HOLD                    PIC X(120)   VALUE SPACE.      ST1304.2
+012800 01  RECORD-COUNT                  PIC 9(5)     VALUE ZERO.       ST1304.2
+012900 01  ANSI-REFERENCE                PIC X(48)    VALUE SPACES.     ST1304.2
+013000 01  CCVS-H-1.                                                    ST1304.2
+013100     02  FILLER                    PIC X(39)    VALUE SPACES.     ST1304.2
+013200     02  FILLER                    PIC X(42)    VALUE             ST1304.2
+013300     "OFFICIAL COBOL COMPILER VALIDATION SYSTEM".                 ST1304.2
+013400     02  FILLER                    PIC X(39)    VALUE SPACES.     ST1304.2
+013500 01  CCVS-H-2A.                                                   ST1304.2
+013600   02  FILLER                        PIC X(40)  VALUE SPACE.      ST1304.2
+013700   02  FILLER                        PIC X(7)   VALUE "CCVS85 ".  ST1304.2
+013800   02  FILLER                        PIC XXXX   VALUE             ST1304.2
+013900     "4.2 ".                                                      ST1304.2
+014000   02  FILLER                        PIC X(28)  VALUE             ST1304.2
+014100            " COPY - NOT FOR DISTRIBUTION".                       ST1304.2
+014200   02  FILLER                        PIC X(41)  VALUE SPACE.      ST1304.2
+014300                                                                  ST1304.2
+014400 01  CCVS-H-2B.                                                   ST1304.2
+014500   02  FILLER                        PIC X(15)  VALUE             ST1304.2
+014600            "TEST RESULT OF ".                                    ST1304.2
+014700   02  TEST-ID                       PIC X(9).                    ST1304.2
+014800   02  FILLER                        PIC X(4)   VALUE             ST1304.2
+014900            " IN ".                                               ST1304.2
+015000   02  FILLER                        PIC X(12)  VALUE             ST1304.2
+015100     " HIGH       ".                                              ST1304.2
+015200   02  FILLER                        PIC X(22)  VALUE             ST1304.2
+015300            " LEVEL VALIDATION FOR ".                             ST1304.2
+015400   02  FILLER                        PIC X(58)  VALUE             ST1304.2
+015500     "ON-SITE VALIDATION, NATIONAL INSTITUTE OF STD & TECH.     ".ST1304.2
+015600 01  CCVS-H-3.                                                    ST1304.2
+015700     02  FILLER                      PIC X(34)  VALUE             ST1304.2
+015800            " FOR OFFICIAL USE ONLY    ".                         ST1304.2
+015900     02  FILLER                      PIC X(58)  VALUE             ST1304.2
+016000     "COBOL 85 VERSION 4.2, Apr  1993 SSVG                      ".ST1304.2
+016100     02  FILLER                      PIC X(28)  VALUE             ST1304.2
+016200            "  COPYRIGHT   1985 ".                                ST1304.2
+016300 01  CCVS-E-1.                                                    ST1304.2
+016400     02 FILLER                       PIC X(52)  VALUE SPACE.      ST1304.2
+016500     02 FILLER  PIC X(14) VALUE IS "END OF TEST-  ".              ST1304.2
+016600     02 ID-AGAIN                     PIC X(9).                    ST1304.2
+016700     02 FILLER                       PIC X(45)  VALUE SPACES.     ST1304.2
+016800 01  CCVS-E-2.                                                    ST1304.2
+016900     02  FILLER                      PIC X(31)  VALUE SPACE.      ST1304.2
+017000     02  FILLER                      PIC X(21)  VALUE SPACE.      ST1304.2
+017100     02 CCVS-E-2-2.                                               ST1304.2
+017200         03 ERROR-TOTAL              PIC XXX    VALUE SPACE.      ST1304.2
+017300         03 FILLER                   PIC X      VALUE SPACE.      ST1304.2
+017400         03 ENDER-DESC               PIC X(44)  VALUE             ST1304.2
+017500            "ERRORS ENCOUNTERED".                                 ST1304.2
+017600 01  CCVS-E-3.                                                    ST1304.2
+017700     02  FILLER                      PIC X(22)  VALUE             ST1304.2
+017800            " FOR OFFICIAL USE ONLY".                             ST1304.2
+017900     02  FILLER                      PIC X(12)  VALUE SPACE.      ST1304.2
+018000     02  FILLER                      PIC X(58)  VALUE             ST1304.2
+018100     "ON-SITE VALIDATION, NATIONAL INSTITUTE OF STD & TECH.     ".ST1304.2
+018200     02  FILLER                      PIC X(13)  VALUE SPACE.      ST1304.2
+018300     02 FILLER                       PIC X(15)  VALUE             ST1304.2
+018400             " COPYRIGHT 1985".                                   ST1304.2
+018500 01  CCVS-E-4.                                                    ST1304.2
+018600     02 CCVS-E-4-1                   PIC XXX    VALUE SPACE.      ST1304.2
+018700     02 FILLER                       PIC X(4)   VALUE " OF ".     ST1304.2
+018800     02 CCVS-E-4-2                   PIC XXX    VALUE SPACE.      ST1304.2
+018900     02 FILLER                       PIC X(40)  VALUE             ST1304.2
+019000      "  TESTS WERE EXECUTED SUCCESSFULLY".                       ST1304.2
+019100 01  XXINFO.                                                      ST1304.2
+019200     02 FILLER                       PIC X(19)  VALUE             ST1304.2
+019300            "*** INFORMATION ***".                                ST1304.2
+019400     02 INFO-TEXT.                                                ST1304.2
+019500       04 FILLER                     PIC X(8)   VALUE SPACE.      ST1304.2
+019600       04 XXCOMPUTED                 PIC X(20).                   ST1304.2
+019700       04 FILLER                     PIC X(5)   VALUE SPACE.      ST1304.2
+019800       04 XXCORRECT                  PIC X(20).                   ST1304.2
+019900     02 INF-ANSI-REFERENCE           PIC X(48).                   ST1304.2
+020000 01  HYPHEN-LINE.                                                 ST1304.2
+020100     02 FILLER  PIC IS X VALUE IS SPACE.                          ST1304.2
+020200     02 FILLER  PIC IS X(65)    VALUE IS "************************ST1304.2
+020300-    "*****************************************".                 ST1304.2
+020400     02 FILLER  PIC IS X(54)    VALUE IS "************************ST1304.2
+020500-    "******************************".                            ST1304.2
+020600 01  CCVS-PGM-ID                     PIC X(9)   VALUE             ST1304.2
+020700     "ST130A".                                                    ST1304.2
+020800 PROCEDURE DIVISION.                                              ST1304.2
+020900 CCVS1 SECTION.                                                   ST1304.2
+021000 OPEN-FILES.                                                      ST1304.2
+021100     OPEN     OUTPUT PRINT-FILE.                                  ST1304.2
+021200     MOVE CCVS-PGM-ID TO TEST-ID. MOVE CCVS-PGM-ID TO ID-AGAIN.   ST1304.2
+021300     MOVE    SPACE TO TEST-RESULTS.                               ST1304.2
+021400     PERFORM  HEAD-ROUTINE THRU COLUMN-NAMES-ROUTINE.             ST1304.2
+021500     GO TO CCVS1-EXIT.                                            ST1304.2
+021600 CLOSE-FILES.                                                     ST1304.2
+021700     PERFORM END-ROUTINE THRU END-ROUTINE-13. CLOSE PRINT-FILE.   ST1304.2
+021800 TERMINATE-CCVS.                                                  ST1304.2
+021812     MOVE     ZERO TO RETURN-CODE.                                ST1304.2
+021824     IF       INSPECT-COUNTER NOT EQUAL TO ZERO                   ST1304.2
+021836              MOVE 4 TO RETURN-CODE.                              ST1304.2
+021848     IF       ERROR-COUNTER NOT EQUAL TO ZERO                     ST1304.2
+021860              MOVE 8 TO RETURN-CODE.                              ST1304.2
+021872     IF       DELETE-COUNTER NOT EQUAL TO ZERO                    ST1304.2
+021884              MOVE 16 TO RETURN-CODE.                             ST1304.2
+021900S    EXIT PROGRAM.                                                ST1304.2
+022000 TERMINATE-CALL.                                                  ST1304.2
+022100     STOP     RUN.                                                ST1304.2
+022200 INSPT. MOVE "INSPT" TO P-OR-F. ADD 1 TO INSPECT-COUNTER.         ST1304.2
+022300 PASS.  MOVE "PASS " TO P-OR-F.  ADD 1 TO PASS-COUNTER.           ST1304.2
+022400 FAIL.  MOVE "FAIL*" TO P-OR-F.  ADD 1 TO ERROR-COUNTER.          ST1304.2
+022500 DE-LETE.  MOVE "*****" TO P-OR-F.  ADD 1 TO DELETE-COUNTER.      ST1304.2
+022600     MOVE "****TEST DELETED****" TO RE-MARK.                      ST1304.2
+022700 PRINT-DETAIL.                                                    ST1304.2
+022800     IF REC-CT NOT EQUAL TO ZERO                                  ST1304.2
+022900             MOVE "." TO PARDOT-X                                 ST1304.2
+023000             MOVE REC-CT TO DOTVALUE.                             ST1304.2
+023100     MOVE     TEST-RESULTS TO PRINT-REC. PERFORM WRITE-LINE.      ST1304.2
+023200     IF P-OR-F EQUAL TO "FAIL*"  PERFORM WRITE-LINE               ST1304.2
+023300        PERFORM FAIL-ROUTINE THRU FAIL-ROUTINE-EX                 ST1304.2
+023400          ELSE PERFORM BAIL-OUT THRU BAIL-OUT-EX.                 ST1304.2
+023500     MOVE SPACE TO P-OR-F. MOVE SPACE TO COMPUTED-X.              ST1304.2
+023600     MOVE SPACE TO CORRECT-X.                                     ST1304.2
+023700     IF     REC-CT EQUAL TO ZERO  MOVE SPACE TO PAR-NAME.         ST1304.2
+023800     MOVE     SPACE TO RE-MARK.                                   ST1304.2
+023900 HEAD-ROUTINE.                                                    ST1304.2
+024000     MOVE CCVS-H-1  TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.  ST1304.2
+024100     MOVE CCVS-H-2A TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.  ST1304.2
+024200     MOVE CCVS-H-2B TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.  ST1304.2
+024300     MOVE CCVS-H-3  TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.  ST1304.2
+024400 COLUMN-NAMES-ROUTINE.                                            ST1304.2
+024500     MOVE CCVS-C-1 TO DUMMY-RECORD. PERFORM WRITE-LINE.           ST1304.2
+024600     MOVE CCVS-C-2 TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   ST1304.2
+024700     MOVE HYPHEN-LINE TO DUMMY-RECORD. PERFORM WRITE-LINE.        ST1304.2
+024800 END-ROUTINE.                                                     ST1304.2
+024900     MOVE HYPHEN-LINE TO DUMMY-RECORD. PERFORM WRITE-LINE 5 TIMES.ST1304.2
+025000 END-RTN-EXIT.                                                    ST1304.2
+025100     MOVE CCVS-E-1 TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   ST1304.2
+025200 END-ROUTINE-1.                                                   ST1304.2
+025300      ADD ERROR-COUNTER TO ERROR-HOLD ADD INSPECT-COUNTER TO      ST1304.2
+025400      ERROR-HOLD. ADD DELETE-COUNTER TO ERROR-HOLD.               ST1304.2
+025500      ADD PASS-COUNTER TO ERROR-HOLD.                             ST1304.2
+025600      IF PASS-COUNTER EQUAL TO ERROR-HOLD GO TO END-ROUTINE-12.   ST1304.2
+025700      MOVE PASS-COUNTER TO CCVS-E-4-1.                            ST1304.2
+025800      MOVE ERROR-HOLD TO CCVS-E-4-2.                              ST1304.2
+025900      MOVE CCVS-E-4 TO CCVS-E-2-2.                                ST1304.2
+026000      MOVE CCVS-E-2 TO DUMMY-RECORD PERFORM WRITE-LINE.           ST1304.2
+026100  END-ROUTINE-12.                                                 ST1304.2
+026200      MOVE "TEST(S) FAILED" TO ENDER-DESC.                        ST1304.2
+026300     IF       ERROR-COUNTER IS EQUAL TO ZERO                      ST1304.2
+026400         MOVE "NO " TO ERROR-TOTAL                                ST1304.2
+026500         ELSE                                                     ST1304.2
+026600         MOVE ERROR-COUNTER TO ERROR-TOTAL.                       ST1304.2
+026700     MOVE     CCVS-E-2 TO DUMMY-RECORD.                           ST1304.2
+026800     PERFORM WRITE-LINE.                                          ST1304.2
+026900 END-ROUTINE-13.                                                  ST1304.2
+027000     IF DELETE-COUNTER IS EQUAL TO ZERO                           ST1304.2
+027100         MOVE "NO " TO ERROR-TOTAL  ELSE                          ST1304.2
+027200         MOVE DELETE-COUNTER TO ERROR-TOTAL.                      ST1304.2
+027300     MOVE "TEST(S) DELETED     " TO ENDER-DESC.                   ST1304.2
+027400     MOVE CCVS-E-2 TO DUMMY-RECORD. PERFORM WRITE-LINE.           ST1304.2
+027500      IF   INSPECT-COUNTER EQUAL TO ZERO                          ST1304.2
+027600          MOVE "NO " TO ERROR-TOTAL                               ST1304.2
+027700      ELSE MOVE INSPECT-COUNTER TO ERROR-TOTAL.                   ST1304.2
+027800      MOVE "TEST(S) REQUIRE INSPECTION" TO ENDER-DESC.            ST1304.2
+027900      MOVE CCVS-E-2 TO DUMMY-RECORD. PERFORM WRITE-LINE.          ST1304.2
+028000     MOVE CCVS-E-3 TO DUMMY-RECORD. PERFORM WRITE-LINE.           ST1304.2
+028100 WRITE-LINE.                                                      ST1304.2
+028200     ADD 1 TO RECORD-COUNT.                                       ST1304.2
+028300     IF RECORD-COUNT GREATER 50                                   ST1304.2
+028400         MOVE DUMMY-RECORD TO DUMMY-HOLD                          ST1304.2
+028500         MOVE SPACE TO DUMMY-RECORD                               ST1304.2
+028600         WRITE DUMMY-RECORD AFTER ADVANCING PAGE                  ST1304.2
+028700         MOVE CCVS-C-1 TO DUMMY-RECORD PERFORM WRT-LN             ST1304.2
+028800         MOVE CCVS-C-2 TO DUMMY-RECORD PERFORM WRT-LN 2 TIMES     ST1304.2
+028900         MOVE HYPHEN-LINE TO DUMMY-RECORD PERFORM WRT-LN          ST1304.2
+029000         MOVE DUMMY-HOLD TO DUMMY-RECORD                          ST1304.2
+029100         MOVE ZERO TO RECORD-COUNT.                               ST1304.2
+029200     PERFORM WRT-LN.                                              ST1304.2
+029300 WRT-LN.                                                          ST1304.2
+029400     WRITE    DUMMY-RECORD AFTER ADVANCING 1 LINES.               ST1304.2
+029500     MOVE SPACE TO DUMMY-RECORD.                                  ST1304.2
+029600 BLANK-LINE-PRINT.                                                ST1304.2
+029700     PERFORM WRT-LN.                                              ST1304.2
+029800 FAIL-ROUTINE.                                                    ST1304.2
+029900     IF   COMPUTED-X NOT EQUAL TO SPACE GO TO FAIL-ROUTINE-WRITE. ST1304.2
+030000     IF     CORRECT-X NOT EQUAL TO SPACE GO TO FAIL-ROUTINE-WRITE.ST1304.2
+030100     MOVE   ANSI-REFERENCE TO INF-ANSI-REFERENCE.                 ST1304.2
+030200     MOVE  "NO FURTHER INFORMATION, SEE PROGRAM." TO INFO-TEXT.   ST1304.2
+030300     MOVE   XXINFO TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   ST1304.2
+030400     MOVE   SPACES TO INF-ANSI-REFERENCE.                         ST1304.2
+030500     GO TO  FAIL-ROUTINE-EX.                                      ST1304.2
+030600 FAIL-ROUTINE-WRITE.                                              ST1304.2
+030700     MOVE   TEST-COMPUTED TO PRINT-REC PERFORM WRITE-LINE         ST1304.2
+030800     MOVE   ANSI-REFERENCE TO COR-ANSI-REFERENCE.                 ST1304.2
+030900     MOVE   TEST-CORRECT TO PRINT-REC PERFORM WRITE-LINE 2 TIMES. ST1304.2
+031000     MOVE   SPACES TO COR-ANSI-REFERENCE.                         ST1304.2
+031100 FAIL-ROUTINE-EX. EXIT.                                           ST1304.2
+031200 BAIL-OUT.                                                        ST1304.2
+031300     IF     COMPUTED-A NOT EQUAL TO SPACE GO TO BAIL-OUT-WRITE.   ST1304.2
+031400     IF     CORRECT-A EQUAL TO SPACE GO TO BAIL-OUT-EX.           ST1304.2
+031500 BAIL-OUT-WRITE.                                                  ST1304.2
+031600     MOVE CORRECT-A TO XXCORRECT. MOVE COMPUTED-A TO XXCOMPUTED.  ST1304.2
+031700     MOVE   ANSI-REFERENCE TO INF-ANSI-REFERENCE.                 ST1304.2
+031800     MOVE   XXINFO TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   ST1304.2
+031900     MOVE   SPACES TO INF-ANSI-REFERENCE.                         ST1304.2
+032000 BAIL-OUT-EX. EXIT.                                               ST1304.2
+032100 CCVS1-EXIT.                                                      ST1304.2
+032200     EXIT.                                                        ST1304.2
+032300 SECT-ST130A-001 SECTION.                                         ST1304.2
+032400 ARITH-TEST-001.                                                  ST1304.2
+032500     MOVE "DIVIDE ROUNDED" TO FEATURE.                            ST1304.2
+032600     MOVE "ARITH-TEST-001" TO PAR-NAME.                           ST1304.2
+032700     DIVIDE PAY-OPND-1 BY PAY-OPND-2 GIVING PAY-RESULT ROUNDED    ST1304.2
+032800         ON SIZE ERROR                                            ST1304.2
+032900             MOVE "UNEXPECTED SIZE ERROR" TO RE-MARK              ST1304.2
+033000             PERFORM FAIL GO TO ARITH-WRITE-001.                  ST1304.2
+033100     MOVE     PAY-RESULT TO COMPUTED-N.                           ST1304.2
+033200     MOVE     +0006172.84 TO CORRECT-N.                           ST1304.2
+033300     IF       COMPUTED-N EQUAL TO CORRECT-N                       ST1304.2
+033400              PERFORM PASS GO TO ARITH-WRITE-001.                 ST1304.2
+033500     MOVE     "12345.67 / 2.00 ROUNDED NOT 6172.84" TO RE-MARK.   ST1304.2
+033600     PERFORM  FAIL.                                               ST1304.2
+033700 ARITH-WRITE-001.                                                 ST1304.2
+033800     PERFORM  PRINT-DETAIL.                                       ST1304.2
+033900 ARITH-TEST-002.                                                  ST1304.2
+034000     MOVE "DIVIDE NO ROUNDING" TO FEATURE.                        ST1304.2
+034100     MOVE "ARITH-TEST-002" TO PAR-NAME.                           ST1304.2
+034200     DIVIDE PAY-OPND-1 BY PAY-OPND-2 GIVING PAY-RESULT            ST1304.2
+034300         ON SIZE ERROR                                            ST1304.2
+034400             MOVE "UNEXPECTED SIZE ERROR" TO RE-MARK              ST1304.2
+034500             PERFORM FAIL GO TO ARITH-WRITE-002.                  ST1304.2
+034600     MOVE     PAY-RESULT TO COMPUTED-N.                           ST1304.2
+034700     MOVE     +0006172.83 TO CORRECT-N.                           ST1304.2
+034800     IF       COMPUTED-N EQUAL TO CORRECT-N                       ST1304.2
+034900              PERFORM PASS GO TO ARITH-WRITE-002.                 ST1304.2
+035000     MOVE     "12345.67 / 2.00 UNROUNDED NOT 6172.83" TO RE-MARK. ST1304.2
+035100     PERFORM  FAIL.                                               ST1304.2
+035200 ARITH-WRITE-002.                                                 ST1304.2
+035300     PERFORM  PRINT-DETAIL.                                       ST1304.2
+035400 ARITH-TEST-003.                                                  ST1304.2
+035500     MOVE "MULTIPLY ROUNDED" TO FEATURE.                          ST1304.2
+035600     MOVE "ARITH-TEST-003" TO PAR-NAME.                           ST1304.2
+035700     MULTIPLY PAY-OPND-3 BY PAY-OPND-3 GIVING PAY-RESULT ROUNDED  ST1304.2
+035800         ON SIZE ERROR                                            ST1304.2
+035900             MOVE "UNEXPECTED SIZE ERROR" TO RE-MARK              ST1304.2
+036000             PERFORM FAIL GO TO ARITH-WRITE-003.                  ST1304.2
+036100     MOVE     PAY-RESULT TO COMPUTED-N.                           ST1304.2
+036200     MOVE     +0000000.11 TO CORRECT-N.                           ST1304.2
+036300     IF       COMPUTED-N EQUAL TO CORRECT-N                       ST1304.2
+036400              PERFORM PASS GO TO ARITH-WRITE-003.                 ST1304.2
+036500     MOVE     "0.33 * 0.33 ROUNDED NOT 0.11" TO RE-MARK.          ST1304.2
+036600     PERFORM  FAIL.                                               ST1304.2
+036700 ARITH-WRITE-003.                                                 ST1304.2
+036800     PERFORM  PRINT-DETAIL.                                       ST1304.2
+036900 ARITH-TEST-004.                                                  ST1304.2
+037000     MOVE "MULTIPLY NO ROUNDING" TO FEATURE.                      ST1304.2
+037100     MOVE "ARITH-TEST-004" TO PAR-NAME.                           ST1304.2
+037200     MULTIPLY PAY-OPND-3 BY PAY-OPND-3 GIVING PAY-RESULT          ST1304.2
+037300         ON SIZE ERROR                                            ST1304.2
+037400             MOVE "UNEXPECTED SIZE ERROR" TO RE-MARK              ST1304.2
+037500             PERFORM FAIL GO TO ARITH-WRITE-004.                  ST1304.2
+037600     MOVE     PAY-RESULT TO COMPUTED-N.                           ST1304.2
+037700     MOVE     +0000000.10 TO CORRECT-N.                           ST1304.2
+037800     IF       COMPUTED-N EQUAL TO CORRECT-N                       ST1304.2
+037900              PERFORM PASS GO TO ARITH-WRITE-004.                 ST1304.2
+038000     MOVE     "0.33 * 0.33 UNROUNDED NOT 0.10" TO RE-MARK.        ST1304.2
+038100     PERFORM  FAIL.                                               ST1304.2
+038200 ARITH-WRITE-004.                                                 ST1304.2
+038300     PERFORM  PRINT-DETAIL.                                       ST1304.2
+038400 ARITH-TEST-005.                                                  ST1304.2
+038500     MOVE "COMPUTE ROUNDED" TO FEATURE.                           ST1304.2
+038600     MOVE "ARITH-TEST-005" TO PAR-NAME.                           ST1304.2
+038700     COMPUTE  PAY-RESULT ROUNDED = PAY-OPND-4 / 8                 ST1304.2
+038800         ON SIZE ERROR                                            ST1304.2
+038900             MOVE "UNEXPECTED SIZE ERROR" TO RE-MARK              ST1304.2
+039000             PERFORM FAIL GO TO ARITH-WRITE-005.                  ST1304.2
+039100     MOVE     PAY-RESULT TO COMPUTED-N.                           ST1304.2
+039200     MOVE     +0000000.13 TO CORRECT-N.                           ST1304.2
+039300     IF       COMPUTED-N EQUAL TO CORRECT-N                       ST1304.2
+039400              PERFORM PASS GO TO ARITH-WRITE-005.                 ST1304.2
+039500     MOVE     "1.00 / 8 ROUNDED NOT 0.13" TO RE-MARK.             ST1304.2
+039600     PERFORM  FAIL.                                               ST1304.2
+039700 ARITH-WRITE-005.                                                 ST1304.2
+039800     PERFORM  PRINT-DETAIL.                                       ST1304.2
+039900 ARITH-TEST-006.                                                  ST1304.2
+040000     MOVE "COMPUTE NO ROUNDING" TO FEATURE.                       ST1304.2
+040100     MOVE "ARITH-TEST-006" TO PAR-NAME.                           ST1304.2
+040200     COMPUTE  PAY-RESULT = PAY-OPND-4 / 8                         ST1304.2
+040300         ON SIZE ERROR                                            ST1304.2
+040400             MOVE "UNEXPECTED SIZE ERROR" TO RE-MARK              ST1304.2
+040500             PERFORM FAIL GO TO ARITH-WRITE-006.                  ST1304.2
+040600     MOVE     PAY-RESULT TO COMPUTED-N.                           ST1304.2
+040700     MOVE     +0000000.12 TO CORRECT-N.                           ST1304.2
+040800     IF       COMPUTED-N EQUAL TO CORRECT-N                       ST1304.2
+040900              PERFORM PASS GO TO ARITH-WRITE-006.                 ST1304.2
+041000     MOVE     "1.00 / 8 UNROUNDED NOT 0.12" TO RE-MARK.           ST1304.2
+041100     PERFORM  FAIL.                                               ST1304.2
+041200 ARITH-WRITE-006.                                                 ST1304.2
+041300     PERFORM  PRINT-DETAIL.                                       ST1304.2
+041400 ARITH-TEST-007.                                                  ST1304.2
+041500     MOVE "ADD ON SIZE ERROR" TO FEATURE.                         ST1304.2
+041600     MOVE "ARITH-TEST-007" TO PAR-NAME.                           ST1304.2
+041700     ADD      PAY-OPND-5 PAY-OPND-6 GIVING PAY-RESULT             ST1304.2
+041800         ON SIZE ERROR                                            ST1304.2
+041900              PERFORM PASS GO TO ARITH-WRITE-007.                 ST1304.2
+042000     MOVE     "ADD OF 9999999.99 + 0.01 DID NOT SIZE ERROR"       ST1304.2
+042100              TO RE-MARK.                                         ST1304.2
+042200     PERFORM  FAIL.                                               ST1304.2
+042300 ARITH-WRITE-007.                                                 ST1304.2
+042400     PERFORM  PRINT-DETAIL.                                       ST1304.2
+042500 ARITH-TEST-008.                                                  ST1304.2
+042600     MOVE "SUBTRACT SIZE ERROR" TO FEATURE.                       ST1304.2
+042700     MOVE "ARITH-TEST-008" TO PAR-NAME.                           ST1304.2
+042800     SUBTRACT PAY-OPND-6 FROM PAY-OPND-7 GIVING PAY-RESULT        ST1304.2
+042900         ON SIZE ERROR                                            ST1304.2
+043000              PERFORM PASS GO TO ARITH-WRITE-008.                 ST1304.2
+043100     MOVE     "SUBTRACT OF 0.01 FROM -9999999.99 DID NOT"         ST1304.2
+043200              TO RE-MARK.                                         ST1304.2
+043300     PERFORM  FAIL.                                               ST1304.2
+043400 ARITH-WRITE-008.                                                 ST1304.2
+043500     PERFORM  PRINT-DETAIL.                                       ST1304.2
+043600 ARITH-TEST-009.                                                  ST1304.2
+043700     MOVE "MULTIPLY SIZE ERROR" TO FEATURE.                       ST1304.2
+043800     MOVE "ARITH-TEST-009" TO PAR-NAME.                           ST1304.2
+043900     MULTIPLY PAY-OPND-5 BY 2 GIVING PAY-RESULT                   ST1304.2
+044000         ON SIZE ERROR                                            ST1304.2
+044100              PERFORM PASS GO TO ARITH-WRITE-009.                 ST1304.2
+044200     MOVE     "MULTIPLY OF 9999999.99 BY 2 DID NOT SIZE ERROR"    ST1304.2
+044300              TO RE-MARK.                                         ST1304.2
+044400     PERFORM  FAIL.                                               ST1304.2
+044500 ARITH-WRITE-009.                                                 ST1304.2
+044600     PERFORM  PRINT-DETAIL.                                       ST1304.2
+044700 ARITH-TEST-010.                                                  ST1304.2
+044800     MOVE "DIVIDE BY ZERO ERR" TO FEATURE.                        ST1304.2
+044900     MOVE "ARITH-TEST-010" TO PAR-NAME.                           ST1304.2
+045000     DIVIDE   PAY-OPND-8 BY PAY-OPND-ZERO GIVING PAY-RESULT       ST1304.2
+045100         ON SIZE ERROR                                            ST1304.2
+045200              PERFORM PASS GO TO ARITH-WRITE-010.                 ST1304.2
+045300     MOVE     "DIVIDE BY ZERO DID NOT RAISE SIZE ERROR"           ST1304.2
+045400              TO RE-MARK.                                         ST1304.2
+045500     PERFORM  FAIL.                                               ST1304.2
+045600 ARITH-WRITE-010.                                                 ST1304.2
+045700     PERFORM  PRINT-DETAIL.                                       ST1304.2
+045800 ARITH-TEST-011.                                                  ST1304.2
+045900     MOVE "NOT SIZE ERR-VALID" TO FEATURE.                        ST1304.2
+046000     MOVE "ARITH-TEST-011" TO PAR-NAME.                           ST1304.2
+046100     COMPUTE  PAY-RESULT ROUNDED = PAY-OPND-8 / PAY-OPND-9        ST1304.2
+046200         ON SIZE ERROR                                            ST1304.2
+046300             MOVE "UNEXPECTED SIZE ERROR" TO RE-MARK              ST1304.2
+046400             PERFORM FAIL GO TO ARITH-WRITE-011                   ST1304.2
+046500         NOT ON SIZE ERROR                                        ST1304.2
+046600             MOVE PAY-RESULT TO COMPUTED-N                        ST1304.2
+046700             MOVE +0000050.00 TO CORRECT-N                        ST1304.2
+046800             IF COMPUTED-N EQUAL TO CORRECT-N                     ST1304.2
+046900                 PERFORM PASS GO TO ARITH-WRITE-011               ST1304.2
+047000             MOVE "100.00 / 2.00 NOT 50.00" TO RE-MARK            ST1304.2
+047100             PERFORM FAIL.                                        ST1304.2
+047200 ARITH-WRITE-011.                                                 ST1304.2
+047300     PERFORM  PRINT-DETAIL.                                       ST1304.2
+047400 CCVS-EXIT SECTION.                                               ST1304.2
+047500 CCVS-999999.                                                     ST1304.2
+047600     GO TO CLOSE-FILES.                                           ST1304.2
